@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DCLGEN TABLE(ZIP_CODE)                                         *
+      *        LIBRARY(PDADEMO.COBOL.COPYLIB(DZIPCODE))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(ZIP-CODE)                                    *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE ZIP_CODE TABLE
+           ( ZIP_CODE                       CHAR(5) NOT NULL,
+             STATE                          CHAR(2) NOT NULL,
+             CITY                           CHAR(28) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE ZIP_CODE                           *
+      ******************************************************************
+       01  ZIP-CODE.
+           05  ZIP-CODE-KEY.
+               10 ZIP-CODE-ZIP-CODE        PIC X(5).
+           05  ZIP-CODE-STATE              PIC X(2).
+           05  ZIP-CODE-CITY               PIC X(28).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
