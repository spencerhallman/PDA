@@ -18,7 +18,8 @@
              CITY                           CHAR(32) NOT NULL,
              STATE                          CHAR(32) NOT NULL,
              POSTAL_CODE                    CHAR(12) NOT NULL,
-             EMAIL_ADDRESS                  CHAR(128) NOT NULL
+             EMAIL_ADDRESS                  CHAR(128) NOT NULL,
+             CURRENCY_CODE                  CHAR(3) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE AFFILIATE_SUPPLIER                 *
@@ -34,6 +35,7 @@
            05  AFF-SUPP-STATE                PIC X(32).
            05  AFF-SUPP-POSTAL-CODE          PIC X(12).
            05  AFF-SUPP-EMAIL-ADDRESS        PIC X(128).
+           05  AFF-SUPP-CURRENCY-CODE        PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
       ******************************************************************
\ No newline at end of file
