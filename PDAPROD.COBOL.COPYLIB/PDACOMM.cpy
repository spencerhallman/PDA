@@ -24,8 +24,35 @@
                                        PC-ACTIVE-SCENARIOS-GRP.
                  10 PC-ACTIVE-SCENARIO OCCURS 250 TIMES
                                        PIC X.
+      *
+      *    SCHEDULED-SCENARIO COUNTDOWN, ONE DIGIT PER SLOT IN LOCKSTEP *
+      *    WITH PC-ACTIVE-SCENARIOS-GRP ABOVE -- ZERO MEANS THE         *
+      *    SCENARIO STAYS ON UNTIL MANUALLY TURNED OFF; 1-9 MEANS IT    *
+      *    AUTO-DEACTIVATES AFTER THAT MANY MORE TRIGGERING TRANSACTIONS
+             05  PC-SCENARIO-COUNTDOWN-GRP
+                                       PIC X(250).
+             05  PC-SCENARIO-COUNTDOWN-ARRAY
+                                       REDEFINES
+                                       PC-SCENARIO-COUNTDOWN-GRP.
+                 10 PC-SCENARIO-COUNTDOWN OCCURS 250 TIMES
+                                       PIC 9.
       *
              05  PC-PDA008-ORIGINATING-PGRMID
                                        PIC X(08).
-             05  FILLER                PIC X(564).
+      *
+      *    LAST SCROLLABLE-BROWSE SCREEN AND LIST POSITION BOOKMARKED  *
+      *    FOR THIS USER, LOADED FROM USERID AT SIGNON AND WRITTEN     *
+      *    BACK WHEN THE USER LEAVES A BOOKMARKING BROWSE SCREEN       *
+             05  PC-LAST-BROWSE-PROGID PIC X(08).
+             05  PC-LAST-BROWSE-KEY    PIC X(32).
+      *
+      *    SCOPE OF THE PDA013 DATA REFRESH -- SPACES (THE DEFAULT,
+      *    LEFT UNCHANGED BY EVERY EXISTING CALLER) MEANS REFRESH
+      *    EVERYTHING, JUST AS PDA013 ALWAYS DID BEFORE THIS FIELD
+      *    WAS ADDED
+             05  PC-REFRESH-SCOPE      PIC X(01)      VALUE SPACES.
+                 88  PC-REFRESH-SCOPE-ALL           VALUE SPACE.
+                 88  PC-REFRESH-SCOPE-USER-DATA     VALUE 'U'.
+                 88  PC-REFRESH-SCOPE-REF-DATA      VALUE 'R'.
+             05  FILLER                PIC X(273).
              05  PC-PROGRAM-WORKAREA   PIC X(1000).
\ No newline at end of file
