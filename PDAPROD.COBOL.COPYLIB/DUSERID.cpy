@@ -11,7 +11,10 @@
            ( ID                             CHAR(8)   NOT NULL,
              NUMBER                         INTEGER   NOT NULL,
              LAST_ACCESSED                  DATE      NOT NULL,
-             ACTIVE_SCENARIOS               CHAR(250) NOT NULL
+             ACTIVE_SCENARIOS               CHAR(250) NOT NULL,
+             SCENARIO_COUNTDOWN             CHAR(250) NOT NULL,
+             LAST_BROWSE_PROGID             CHAR(8)   NOT NULL,
+             LAST_BROWSE_KEY                CHAR(32)  NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE USERID                             *
@@ -22,6 +25,23 @@
            05 USERID-NUMBER            PIC S9(9) USAGE COMP.
            05 USERID-LAST-ACCESSED     PIC X(10).
            05 USERID-ACTIVE-SCENARIOS  PIC X(250).
+           05 USERID-SCENARIO-COUNTDOWN
+                                       PIC X(250).
+           05 USERID-LAST-BROWSE-PROGID
+                                       PIC X(8).
+           05 USERID-LAST-BROWSE-KEY   PIC X(32).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
+      * SCENARIO_COUNTDOWN CARRIES ONE DIGIT PER SLOT IN LOCKSTEP WITH *
+      * ACTIVE_SCENARIOS -- '0' MEANS THE SCENARIO STAYS ACTIVE UNTIL  *
+      * MANUALLY TURNED OFF (THE ORIGINAL BEHAVIOR); '1'-'9' MEANS THE *
+      * SCENARIO AUTO-DEACTIVATES AFTER THAT MANY MORE TRANSACTIONS   *
+      * TRIGGER IT.  ADDED FOR PDA024 SCHEDULED SCENARIOS.             *
+      ******************************************************************
+      * LAST_BROWSE_PROGID / LAST_BROWSE_KEY REMEMBER THE SCROLLABLE   *
+      * BROWSE SCREEN AND LIST POSITION THE USER WAS LAST LOOKING AT,  *
+      * SO THE BROWSE CAN REOPEN AT THAT POSITION INSTEAD OF THE TOP   *
+      * OF THE LIST.  LAST_BROWSE_KEY IS SPACE-FILLED WHEN NO BROWSE   *
+      * POSITION HAS BEEN BOOKMARKED YET.                              *
       ******************************************************************
\ No newline at end of file
