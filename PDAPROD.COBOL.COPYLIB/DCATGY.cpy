@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(CATEGORY)                                         *
+      *        LIBRARY(PDADEMO.COBOL.COPYLIB(DCATGY))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CATEGORY)                                     *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE CATEGORY TABLE
+           ( CATEGORY_NAME                  CHAR(32) NOT NULL,
+             SUB_CATEGORY_NAME               CHAR(32) NOT NULL,
+             CATEGORY_SEQ                   INTEGER NOT NULL,
+             SUB_CATEGORY_SEQ                INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CATEGORY                           *
+      ******************************************************************
+       01  CATEGORY.
+           05  CATEGORY-KEY.
+               10 CATEGORY-NAME        PIC X(32).
+               10 CATEGORY-SUB-CATEGORY-NAME
+                                       PIC X(32).
+           05  CATEGORY-CATEGORY-SEQ   PIC S9(9) COMP.
+           05  CATEGORY-SUB-CATEGORY-SEQ
+                                       PIC S9(9) COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
