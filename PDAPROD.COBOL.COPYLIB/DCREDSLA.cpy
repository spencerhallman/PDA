@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CREDIT BUREAU RESPONSE-TIME LOG RECORD -- SEQUENTIAL           *
+      * WRITTEN BY PDAB05 (BUREAU CREDIT AUTHORIZATION MODULE) ONE     *
+      * RECORD PER CREDIT-BUREAU-REQUEST HANDLED, SO A BATCH REPORT    *
+      * CAN SUMMARIZE HOW LONG EACH BUREAU TOOK TO RESPOND (OR         *
+      * WHETHER IT TIMED OUT).                                         *
+      ******************************************************************
+       01  CREDIT-SLA-LOG-RECORD.
+           05 CSLA-CREDIT-BUREAU        PIC X(15).
+           05 CSLA-CUSTOMER-ID          PIC X(32).
+           05 CSLA-REQUEST-DATE         PIC X(08).
+           05 CSLA-REQUEST-TIME         PIC X(08).
+           05 CSLA-RESPONSE-DATE        PIC X(08).
+           05 CSLA-RESPONSE-TIME        PIC X(08).
+           05 CSLA-ELAPSED-SECONDS      PIC S9(07)     COMP-3.
+           05 CSLA-TIMED-OUT-SW         PIC X(01).
+              88 CSLA-TIMED-OUT                        VALUE 'Y'.
+              88 CSLA-NOT-TIMED-OUT                    VALUE 'N'.
