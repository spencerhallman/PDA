@@ -29,4 +29,7 @@
                                        PIC X(32).
               10 CUSTOMER-SHIP-TO-POSTAL-CODE
                                        PIC X(12).
-           05 CUSTOMER-EMAIL-ADDRESS   PIC X(128).
\ No newline at end of file
+           05 CUSTOMER-EMAIL-ADDRESS   PIC X(128).
+           05 CUSTOMER-EMAIL-OPT-IN-SW PIC X(01)      VALUE 'N'.
+              88 CUSTOMER-EMAIL-OPT-IN                VALUE 'Y'.
+              88 CUSTOMER-EMAIL-OPT-OUT                VALUE 'N'.
\ No newline at end of file
