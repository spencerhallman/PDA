@@ -14,7 +14,9 @@
              SUB_CATEGORY_NAME              CHAR(32) NOT NULL,
              NAME                           CHAR(50) NOT NULL,
              LENGTH                         DECIMAL(10, 2) NOT NULL,
-             DIAMETER                       DECIMAL(10, 2) NOT NULL
+             DIAMETER                       DECIMAL(10, 2) NOT NULL,
+             UNIT_OF_MEASURE                CHAR(4) NOT NULL,
+             DESCRIPTION                    CHAR(100) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ITEM                               *
@@ -28,6 +30,8 @@
            05  ITEM-NAME               PIC X(50).
            05  ITEM-LENGTH             PIC S9(8)V9(2) USAGE COMP-3.
            05  ITEM-DIAMETER           PIC S9(8)V9(2) USAGE COMP-3.
+           05  ITEM-UNIT-OF-MEASURE    PIC X(4).
+           05  ITEM-DESCRIPTION        PIC X(100).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
       ******************************************************************
\ No newline at end of file
