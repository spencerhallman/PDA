@@ -24,4 +24,7 @@
                  PENDING-ORDER-SUPPLIER-PREFIX
                                        PIC X(05).
               10 PENDING-ORDER-SUPPLIER-ID
-                                       PIC X(32).
\ No newline at end of file
+                                       PIC X(32).
+           05 PENDING-ORDER-DATE-ADDED PIC 9(08)       VALUE ZEROES.
+           05 PENDING-ORDER-PURCHASE-TYPE
+                                       PIC 9(03)       VALUE ZEROES.
