@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(SCENARIO_PROFILE)                                 *
+      *        LIBRARY(PDAPROD.COBOL.COPYLIB(DSCNPROF))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(SCENARIO-PROFILE-)                                *
+      *        STRUCTURE(SCENARIO-PROFILE)                             *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE SCENARIO_PROFILE TABLE
+           ( USERID_NUMBER                  INTEGER   NOT NULL,
+             PROFILE_NAME                   CHAR(10)  NOT NULL,
+             ACTIVE_SCENARIOS               CHAR(250) NOT NULL,
+             SCENARIO_COUNTDOWN             CHAR(250) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SCENARIO_PROFILE                   *
+      ******************************************************************
+       01  SCENARIO-PROFILE.
+           05  SCENARIO-PROFILE-KEY.
+               10 SCENARIO-PROFILE-USERID-NUMBER
+                                       PIC S9(9) USAGE COMP.
+               10 SCENARIO-PROFILE-NAME
+                                       PIC X(10).
+           05 SCENARIO-PROFILE-ACTIVE-SCENARIOS
+                                       PIC X(250).
+           05 SCENARIO-PROFILE-SCENARIO-COUNTDOWN
+                                       PIC X(250).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
+      * A USER MAY SAVE THE CURRENT ACTIVE_SCENARIOS/SCENARIO_COUNTDOWN*
+      * BITMAP FROM USERID UNDER A NAME (PROFILE_NAME), AND RELOAD ANY *
+      * NAMED PROFILE LATER TO REPLACE THE BITMAP IN ONE ACTION,       *
+      * RATHER THAN RE-TOGGLING THE SAME SET OF SCENARIOS BY HAND.     *
+      * KEYED BY (USERID_NUMBER, PROFILE_NAME).  ADDED FOR PDA024      *
+      * SCENARIO PROFILES.                                             *
+      ******************************************************************
