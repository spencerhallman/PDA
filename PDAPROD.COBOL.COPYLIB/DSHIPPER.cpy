@@ -0,0 +1,25 @@
+      ******************************************************************
+      * DCLGEN TABLE(SHIPPER)                                          *
+      *        LIBRARY(PDADEMO.COBOL.COPYLIB(DSHIPPER))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(SHIPPER)                                     *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE SHIPPER TABLE
+           ( SHIPPER_NUMBER                 DECIMAL(10, 0) NOT NULL,
+             CARRIER_NAME                   CHAR(30) NOT NULL,
+             TRACKING_URL                   CHAR(60) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SHIPPER                            *
+      ******************************************************************
+       01  SHIPPER.
+           05  SHIPPER-KEY.
+               10 SHIPPER-NUMBER           PIC S9(10)     COMP-3.
+           05  SHIPPER-CARRIER-NAME        PIC X(30).
+           05  SHIPPER-TRACKING-URL        PIC X(60).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
