@@ -0,0 +1,28 @@
+      ******************************************************************
+      * AUDIT ORDER CHANGE RECORD -- VSAM KSDS                         *
+      * WRITTEN BY PDA010/PDA110 WHEN AN ORDER IS CHANGED (ACTION -C-) *
+      * TO PRESERVE A BEFORE/AFTER PAPER TRAIL FOR THE ORDER ROOT      *
+      ******************************************************************
+       01  AUDIT-ORDER-CHANGE-RECORD.
+           05  AUDIT-ORDER-CHANGE-KEY.
+               10 AUDIT-ORDER-PREFIX    PIC 9(05).
+               10 AUDIT-ORDER-NUMBER    PIC 9(10).
+               10 AUDIT-ORDER-TIMESTAMP PIC 9(16).
+           05 AUDIT-CHANGE-USERID      PIC X(08).
+           05 AUDIT-CHANGE-DATE        PIC X(08).
+           05 AUDIT-CHANGE-TIME        PIC X(08).
+           05 AUDIT-CHANGED-FIELDS     PIC X(32).
+           05 AUDIT-BEFORE-IMAGE.
+              10 AUDIT-BEFORE-ORDER-DATE
+                                       PIC X(6).
+              10 AUDIT-BEFORE-ORDER-STATUS
+                                       PIC X(32).
+              10 AUDIT-BEFORE-TOTAL-AMOUNT
+                                       PIC S9(07)V99  COMP-3.
+           05 AUDIT-AFTER-IMAGE.
+              10 AUDIT-AFTER-ORDER-DATE
+                                       PIC X(6).
+              10 AUDIT-AFTER-ORDER-STATUS
+                                       PIC X(32).
+              10 AUDIT-AFTER-TOTAL-AMOUNT
+                                       PIC S9(07)V99  COMP-3.
