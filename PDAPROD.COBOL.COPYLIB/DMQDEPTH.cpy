@@ -0,0 +1,15 @@
+      ******************************************************************
+      * MQSERIES QUEUE DEPTH WARNING LOG RECORD -- SEQUENTIAL          *
+      * WRITTEN BY PDAB16 (CUSTOMER ORDER QUERY REQUEST PUT MODULE)    *
+      * ONE RECORD EACH TIME THE CUSTOMER QUERY REQUEST QUEUE DEPTH    *
+      * CROSSES THE PARAMETER-DRIVEN WARNING THRESHOLD, SO OPERATIONS  *
+      * CAN SEE A STUCK PDAB17 FROM A LOG INSTEAD OF FROM A CUSTOMER   *
+      * COMPLAINT THAT THEIR ORDER INQUIRY NEVER CAME BACK.            *
+      ******************************************************************
+       01  MQ-DEPTH-LOG-RECORD.
+           05 MQDL-QUEUE-NAME           PIC X(48).
+           05 MQDL-CURRENT-DEPTH        PIC 9(09).
+           05 MQDL-THRESHOLD            PIC 9(05).
+           05 MQDL-LOG-DATE             PIC X(08).
+           05 MQDL-LOG-TIME             PIC X(08).
+           05 FILLER                    PIC X(02).
