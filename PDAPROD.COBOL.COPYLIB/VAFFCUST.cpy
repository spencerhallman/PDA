@@ -31,4 +31,10 @@
               10 AFF-CUSTOMER-SHIP-TO-POST-CODE
                                        PIC X(12).
            05 AFF-CUSTOMER-EMAIL-ADDRESS
-                                       PIC X(128).
\ No newline at end of file
+                                       PIC X(128).
+           05 AFF-CUSTOMER-EMAIL-OPT-IN-SW
+                                       PIC X(01)      VALUE 'N'.
+              88 AFF-CUSTOMER-EMAIL-OPT-IN            VALUE 'Y'.
+              88 AFF-CUSTOMER-EMAIL-OPT-OUT           VALUE 'N'.
+           05 AFF-CUSTOMER-PW-CHANGED-DATE
+                                       PIC 9(08)      VALUE ZEROES.
\ No newline at end of file
