@@ -0,0 +1,23 @@
+      ******************************************************************
+      * DCLGEN TABLE(CURRENCY_RATE)                                    *
+      *        LIBRARY(PDADEMO.COBOL.COPYLIB(DCURRATE))                *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(CURRENCY-RATE)                                *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE CURRENCY_RATE TABLE
+           ( CURRENCY_CODE                  CHAR(3) NOT NULL,
+             RATE_TO_USD                    DECIMAL(9, 6) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CURRENCY_RATE                      *
+      ******************************************************************
+       01  CURRENCY-RATE.
+           05  CURRENCY-RATE-KEY.
+               10 CURRENCY-RATE-CODE       PIC X(3).
+           05  CURRENCY-RATE-TO-USD        PIC S9(3)V9(6) COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
