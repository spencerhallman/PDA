@@ -13,7 +13,9 @@
              SUPPLIER_PREFIX                CHAR(5) NOT NULL,
              SUPPLIER_ID                    CHAR(32) NOT NULL,
              QUANTITY_ON_HAND               INTEGER NOT NULL,
-             UNIT_PRICE                     DECIMAL(10, 2) NOT NULL
+             UNIT_PRICE                     DECIMAL(10, 2) NOT NULL,
+             MIN_ORDER_QTY                  INTEGER NOT NULL,
+             REORDER_POINT                  INTEGER NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ITEM_SUPPLIER                      *
@@ -33,6 +35,10 @@
                                        PIC S9(9)      USAGE COMP.
            05  ITEM-SUPPLIER-UNIT-PRICE
                                        PIC S9(8)V9(2) USAGE COMP-3.
+           05  ITEM-SUPPLIER-MIN-ORDER-QTY
+                                       PIC S9(9)      USAGE COMP.
+           05  ITEM-SUPPLIER-REORDER-POINT
+                                       PIC S9(9)      USAGE COMP.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
\ No newline at end of file
