@@ -184,4 +184,78 @@
            05  PM052-ORDER-MAXIMUM-EXCEEDED
                                        PIC X(79)   VALUE
               'MAXIMUM NUMBER OF ORDERS ALREADY ON FILE, ORDER NOT ADDED
-      -       ''.
\ No newline at end of file
+      -       ''.
+
+           05  PM053-INVALID-REQUEST-ALL
+                                       PIC X(79)   VALUE
+              'INVALID ENTRY - REQUEST ALL ORDERS MUST BE Y OR N'.
+
+           05  PM054-ENTER-AFF-CUST-ID
+                                       PIC X(79)   VALUE
+              'PLEASE ENTER A VALID AFFILIATE CUSTOMER ID'.
+
+           05  PM055-AFF-CUST-ADDED    PIC X(79)   VALUE
+               'AFFILIATE CUSTOMER RECORD HAS BEEN ADDED'.
+
+           05  PM056-ENTER-REQ-FIELDS  PIC X(79)   VALUE
+               'NAME, ADDRESS, CITY, STATE AND ZIP ARE REQUIRED'.
+
+           05  PM057-INVALID-SHIPPER   PIC X(79)   VALUE
+               'INVALID SHIPPER NUMBER, LEAVE BLANK IF NOT YET KNOWN'.
+
+           05  PM058-INVALID-DURATION  PIC X(79)   VALUE
+               'DURATION MUST BE 1-9 TRANSACTIONS, OR BLANK FOR INDEF
+      -        'INITE'.
+
+           05  PM059-DASHBOARD-REFRESH PIC X(79)   VALUE
+               'ORDER DASHBOARD REFRESHED'.
+
+           05  PM060-BELOW-MIN-ORDER-QTY
+                                       PIC X(79)   VALUE
+               'QUANTITY ENTERED IS BELOW THE SUPPLIER MINIMUM ORDER
+      -        ' QTY'.
+
+           05  PM061-ENTER-PASSWORD    PIC X(79)   VALUE
+               'PLEASE ENTER A PASSWORD'.
+
+           05  PM062-PASSWORD-TOO-SHORT
+                                       PIC X(79)   VALUE
+               'PASSWORD MUST BE AT LEAST 8 CHARACTERS LONG'.
+
+           05  PM063-PASSWORD-MATCH-ID PIC X(79)   VALUE
+               'PASSWORD MUST NOT MATCH THE AFFILIATE CUSTOMER ID'.
+
+           05  PM064-PASSWORD-NEEDS-ALPHANUM
+                                       PIC X(79)   VALUE
+               'PASSWORD MUST HAVE A LETTER AND A NUMBER'.
+
+           05  PM065-PASSWORD-EXPIRED  PIC X(79)   VALUE
+               'PASSWORD HAS EXPIRED, PLEASE ENTER A NEW PASSWORD'.
+
+           05  PM066-INVALID-ZIP-CODE  PIC X(79)   VALUE
+               'ZIP CODE ENTERED NOT FOUND IN POSTAL REFERENCE TABLE'.
+
+           05  PM067-ZIP-STATE-MISMATCH
+                                       PIC X(79)   VALUE
+               'STATE ENTERED DOES NOT MATCH THE ZIP CODE ENTERED'.
+
+           05  PM068-JUMP-ITEM-NOT-FOUND
+                                       PIC X(79)   VALUE
+               'ITEM NUMBER ENTERED NOT FOUND, LEAVE BLANK TO BROWSE'.
+
+           05  PM069-NO-SCENARIOS-MATCH
+                                       PIC X(79)   VALUE
+               'NO SCENARIOS MATCH THE KEYWORD ENTERED'.
+
+           05  PM070-ENTER-PROFILE-NAME
+                                       PIC X(79)   VALUE
+               'ENTER A PROFILE NAME TO SAVE OR LOAD'.
+
+           05  PM071-PROFILE-SAVED     PIC X(79)   VALUE
+               'SCENARIO PROFILE SAVED'.
+
+           05  PM072-PROFILE-NOT-FOUND PIC X(79)   VALUE
+               'PROFILE NAME ENTERED NOT FOUND'.
+
+           05  PM073-PROFILE-LOADED    PIC X(79)   VALUE
+               'SCENARIO PROFILE LOADED'.
\ No newline at end of file
