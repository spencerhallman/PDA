@@ -0,0 +1,113 @@
+      ******************************************************************
+      * PRODUCT DEMONSTRATION APPLICATION (PDA)                        *
+      *                                                                *
+      * STARTER ZIP CODE / STATE / CITY COMBINATIONS USED TO SEED THE  *
+      * ZIP_CODE POSTAL REFERENCE TABLE.  A PRODUCTION INSTALLATION    *
+      * WOULD REPLACE THIS COMPILED LIST WITH THE FULL USPS ZIP CODE   *
+      * FILE, THE SAME WAY PDACATGY IS A STARTER LIST FOR CATEGORY.    *
+      *                                                                *
+      ******************************************************************
+
+       77  PDA-ZIP-CODE-MAX             PIC S9(05)  VALUE +21  COMP-3.
+
+       01  PDA-ZIP-CODE-ARRAY.
+      ***
+      ***  STRUCTURE = ZIP CODE, STATE, CITY
+      ***
+           05  FILLER                   PIC X(05)   VALUE '10001'.
+           05  FILLER                   PIC X(02)   VALUE 'NY'.
+           05  FILLER                   PIC X(28)   VALUE 'NEW YORK'.
+
+           05  FILLER                   PIC X(05)   VALUE '30301'.
+           05  FILLER                   PIC X(02)   VALUE 'GA'.
+           05  FILLER                   PIC X(28)   VALUE 'ATLANTA'.
+
+           05  FILLER                   PIC X(05)   VALUE '48201'.
+           05  FILLER                   PIC X(02)   VALUE 'MI'.
+           05  FILLER                   PIC X(28)   VALUE 'DETROIT'.
+
+           05  FILLER                   PIC X(05)   VALUE '60601'.
+           05  FILLER                   PIC X(02)   VALUE 'IL'.
+           05  FILLER                   PIC X(28)   VALUE 'CHICAGO'.
+
+           05  FILLER                   PIC X(05)   VALUE '63101'.
+           05  FILLER                   PIC X(02)   VALUE 'MO'.
+           05  FILLER                   PIC X(28)   VALUE 'ST LOUIS'.
+
+           05  FILLER                   PIC X(05)   VALUE '75201'.
+           05  FILLER                   PIC X(02)   VALUE 'TX'.
+           05  FILLER                   PIC X(28)   VALUE 'DALLAS'.
+
+           05  FILLER                   PIC X(05)   VALUE '77002'.
+           05  FILLER                   PIC X(02)   VALUE 'TX'.
+           05  FILLER                   PIC X(28)   VALUE 'HOUSTON'.
+
+           05  FILLER                   PIC X(05)   VALUE '80202'.
+           05  FILLER                   PIC X(02)   VALUE 'CO'.
+           05  FILLER                   PIC X(28)   VALUE 'DENVER'.
+
+           05  FILLER                   PIC X(05)   VALUE '85001'.
+           05  FILLER                   PIC X(02)   VALUE 'AZ'.
+           05  FILLER                   PIC X(28)   VALUE 'PHOENIX'.
+
+           05  FILLER                   PIC X(05)   VALUE '90001'.
+           05  FILLER                   PIC X(02)   VALUE 'CA'.
+           05  FILLER                   PIC X(28)   VALUE 'LOS ANGELES'.
+
+           05  FILLER                   PIC X(05)   VALUE '94102'.
+           05  FILLER                   PIC X(02)   VALUE 'CA'.
+           05  FILLER                   PIC X(28)   VALUE 'SAN FRA
+      -        'NCISCO'.
+
+           05  FILLER                   PIC X(05)   VALUE '97201'.
+           05  FILLER                   PIC X(02)   VALUE 'OR'.
+           05  FILLER                   PIC X(28)   VALUE 'PORTLAND'.
+
+           05  FILLER                   PIC X(05)   VALUE '98101'.
+           05  FILLER                   PIC X(02)   VALUE 'WA'.
+           05  FILLER                   PIC X(28)   VALUE 'SEATTLE'.
+
+           05  FILLER                   PIC X(05)   VALUE '19102'.
+           05  FILLER                   PIC X(02)   VALUE 'PA'.
+           05  FILLER                   PIC X(28)   VALUE 'PHILADEL
+      -        'PHIA'.
+
+           05  FILLER                   PIC X(05)   VALUE '02108'.
+           05  FILLER                   PIC X(02)   VALUE 'MA'.
+           05  FILLER                   PIC X(28)   VALUE 'BOSTON'.
+
+           05  FILLER                   PIC X(05)   VALUE '33101'.
+           05  FILLER                   PIC X(02)   VALUE 'FL'.
+           05  FILLER                   PIC X(28)   VALUE 'MIAMI'.
+
+           05  FILLER                   PIC X(05)   VALUE '37201'.
+           05  FILLER                   PIC X(02)   VALUE 'TN'.
+           05  FILLER                   PIC X(28)   VALUE 'NASHVILLE'.
+
+           05  FILLER                   PIC X(05)   VALUE '44101'.
+           05  FILLER                   PIC X(02)   VALUE 'OH'.
+           05  FILLER                   PIC X(28)   VALUE 'CLEVELAND'.
+
+           05  FILLER                   PIC X(05)   VALUE '55401'.
+           05  FILLER                   PIC X(02)   VALUE 'MN'.
+           05  FILLER                   PIC X(28)   VALUE 'MINNEAPOLIS'.
+
+           05  FILLER                   PIC X(05)   VALUE '70112'.
+           05  FILLER                   PIC X(02)   VALUE 'LA'.
+           05  FILLER                   PIC X(28)   VALUE 'NEW ORLEANS'.
+
+           05  FILLER                   PIC X(05)   VALUE '28201'.
+           05  FILLER                   PIC X(02)   VALUE 'NC'.
+           05  FILLER                   PIC X(28)   VALUE 'CHARLOTTE'.
+
+      ***
+      ***  REDEFINED ZIP CODE ARRAY
+      ***
+
+       01  PDA-ZIP-CODE-ARRAY-R         REDEFINES PDA-ZIP-CODE-ARRAY.
+
+           05  PZCR-ZIP-CODE-GRP        OCCURS 21 TIMES.
+               10  PZCR-ZIP-CODE        PIC X(05).
+               10  PZCR-STATE           PIC X(02).
+               10  PZCR-CITY            PIC X(28).
+           EJECT
