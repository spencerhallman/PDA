@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTOMER PAYMENT RECORD -- VSAM KSDS                           *
+      * LAST PAYMENT RECORDED FOR A CUSTOMER AT ORDER-SUBMIT TIME,     *
+      * RETURNED TO THE CUSTOMER ON REQUEST BY PDA017/PDAB17.          *
+      ******************************************************************
+       01  CUSTOMER-PAYMENT-RECORD.
+           05  CUSTOMER-PAYMENT-KEY.
+               10 CUSTOMER-PAYMENT-CUSTOMER-ID
+                                       PIC X(32).
+           05 CUSTOMER-PAYMENT-AMOUNT  PIC S9(07)V99  COMP-3.
+           05 CUSTOMER-PAYMENT-DESCRIPTION
+                                       PIC X(50).
