@@ -53,13 +53,13 @@
                                                                         00530002
            EJECT                                                        00540002
        FD  VSAM-PENDORDER                                               00550002
-           RECORD CONTAINS 89  CHARACTERS.                              00560002
+           RECORD CONTAINS 100 CHARACTERS.                              00560002
        01  PENDING-ORDER-REC.                                           00570002
            05  PEND-ORDER-KEY.                                          00580002
                10 PEND-ORDER-PREFIX    PIC 9(05).                       00590002
                10 PEND-ORDER-SEQUENCE                                   00600002
                                        PIC 9(05).                       00610002
-           05  FILLER                  PIC X(79).                       00620002
+           05  FILLER                  PIC X(90).                       00620002
                                                                         00630002
            EJECT                                                        00640002
        WORKING-STORAGE SECTION.                                         00650002
