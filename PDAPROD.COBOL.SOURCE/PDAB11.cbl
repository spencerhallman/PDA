@@ -0,0 +1,436 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB11.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB11                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB11 IS A BATCH PROGRAM THAT WILL       * 00000100
+      *             EXTRACT EVERY ROW OF THE DB2 ORDER_LOG TABLE      * 00000110
+      *             (THE SYSTEM OF RECORD FOR SUBMITTED ORDERS) AND   * 00000120
+      *             WRITE IT TO A COMMA-SEPARATED-VALUE FILE THAT     * 00000130
+      *             CAN BE DOWNLOADED AND LOADED INTO A SPREADSHEET.  * 00000140
+      *             ONE CSV RECORD IS WRITTEN PER ORDER_LOG ROW, IN   * 00000150
+      *             PREFIX/NUMBER KEY SEQUENCE, PRECEDED BY A SINGLE  * 00000160
+      *             HEADING RECORD NAMING THE COLUMNS.                * 00000170
+      *                                                               * 00000180
+      * FILES   :   ORDER LOG TABLE       -  DB2           (INPUT)    * 00000190
+      *             ORDER CSV EXTRACT     -  SEQUENTIAL    (OUTPUT)   * 00000200
+      *                                                               * 00000210
+      ***************************************************************** 00000220
+      *             PROGRAM CHANGE LOG                                * 00000230
+      *             -------------------                               * 00000240
+      *                                                               * 00000250
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000260
+      *  --------   --------------------  --------------------------  * 00000270
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00000280
+      *                                                               * 00000290
+      ***************************************************************** 00000300
+           EJECT                                                        00000310
+       ENVIRONMENT DIVISION.                                            00000320
+                                                                        00000330
+       INPUT-OUTPUT SECTION.                                            00000340
+                                                                        00000350
+       FILE-CONTROL.                                                    00000360
+                                                                        00000370
+           SELECT ORDER-CSV-EXTRACT   ASSIGN TO ORDCSV.                 00000380
+           EJECT                                                        00000390
+       DATA DIVISION.                                                   00000400
+                                                                        00000410
+       FILE SECTION.                                                    00000420
+                                                                        00000430
+       FD  ORDER-CSV-EXTRACT                                            00000440
+           RECORDING MODE IS F                                          00000450
+           LABEL RECORDS ARE STANDARD.                                  00000460
+                                                                        00000470
+       01  ORDER-CSV-RECORD               PIC X(200).                   00000480
+           EJECT                                                        00000490
+       WORKING-STORAGE SECTION.                                         00000500
+                                                                        00000510
+      ***************************************************************** 00000520
+      *    SWITCHES                                                   * 00000530
+      ***************************************************************** 00000540
+                                                                        00000550
+       01  WS-SWITCHES.                                                 00000560
+           05  WS-END-OF-DB2-SW        PIC X     VALUE 'N'.             00000570
+               88  END-OF-DB2                    VALUE 'Y'.             00000580
+           EJECT                                                        00000590
+      ***************************************************************** 00000600
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000610
+      ***************************************************************** 00000620
+                                                                        00000630
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000640
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00000650
+           03  WS-ORDERS-EXTRACTED     PIC S9(7) VALUE +0       COMP-3. 00000660
+           03  WS-DATE.                                                 00000670
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00000680
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00000690
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00000700
+           EJECT                                                        00000710
+      ***************************************************************** 00000720
+      *    CSV EDIT WORK FIELDS                                       * 00000730
+      ***************************************************************** 00000740
+                                                                        00000750
+       01  WS-CSV-EDIT-FIELDS.                                          00000760
+           03  WS-CSV-PURCHASE-NUMBER  PIC -(9)9.                       00000770
+           03  WS-CSV-TOTAL-AMOUNT     PIC -(7)9.99.                    00000780
+           03  WS-CSV-SHIPPER-NUMBER   PIC -(9)9.                       00000790
+           EJECT                                                        00000800
+      ***************************************************************** 00000810
+      *    DISPLAY AREA                                               * 00000820
+      ***************************************************************** 00000830
+                                                                        00000840
+       01  WS-DISPLAY-LINES.                                            00000850
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00000860
+           03  WS-DL-BLANK.                                             00000870
+               05  FILLER         PIC X(01) VALUE '*'.                  00000880
+               05  FILLER         PIC X(78) VALUE SPACES.               00000890
+               05  FILLER         PIC X(01) VALUE '*'.                  00000900
+           03  WS-DL-LINE.                                              00000910
+               05  FILLER         PIC X(01) VALUE '*'.                  00000920
+               05  WS-DL-LINE-TEXT                                      00000930
+                                  PIC X(78) VALUE SPACES.               00000940
+               05  FILLER         PIC X(01) VALUE '*'.                  00000950
+           03  WS-DL-RUN-DATE.                                          00000960
+               05  FILLER         PIC X(01) VALUE '*'.                  00000970
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               00000980
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               00000990
+               05  FILLER         PIC X(01) VALUE '/'.                  00001000
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               00001010
+               05  FILLER         PIC X(01) VALUE '/'.                  00001020
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               00001030
+               05  FILLER         PIC X(56) VALUE SPACES.               00001040
+               05  FILLER         PIC X(01) VALUE '*'.                  00001050
+           03  WS-DL-TOTAL.                                             00001060
+               05  FILLER         PIC X(01) VALUE '*'.                  00001070
+               05  FILLER         PIC X(45) VALUE SPACES.               00001080
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          00001090
+               05  FILLER         PIC X(3)  VALUE ' - '.                00001100
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               00001110
+               05  FILLER         PIC X(01) VALUE '*'.                  00001120
+           EJECT                                                        00001130
+      ***************************************************************** 00001140
+      *    DB2  DEFINITIONS                                           * 00001150
+      ***************************************************************** 00001160
+                                                                        00001170
+      ***************************************************************** 00001180
+      *         SQL COMMUNICATIONS AREA                               * 00001190
+      ***************************************************************** 00001200
+                                                                        00001210
+           EXEC SQL                                                     00001220
+              INCLUDE SQLCA                                             00001230
+           END-EXEC.                                                    00001240
+           EJECT                                                        00001250
+           EXEC SQL                                                     00001260
+              INCLUDE DORDLOG                                           00001270
+           END-EXEC.                                                    00001280
+           EJECT                                                        00001290
+           EXEC SQL                                                     00001300
+               DECLARE ORDCSVEX CURSOR FOR                              00001310
+                   SELECT    PREFIX,                                    00001320
+                             NUMBER,                                    00001330
+                             PURCHASE_NUMBER,                           00001340
+                             DATE_YYMMDD,                               00001350
+                             STATUS,                                    00001360
+                             TOTAL_AMOUNT,                              00001370
+                             CUSTOMER_PREFIX,                           00001380
+                             CUSTOMER_ID,                               00001390
+                             PURCHASE_TYPE_PRE,                         00001400
+                             PURCHASE_TYPE,                             00001410
+                             SHIPPER_NUMBER                             00001420
+                   FROM      ORDER_LOG                                  00001430
+                   ORDER BY  PREFIX, NUMBER                             00001440
+           END-EXEC.                                                    00001450
+           EJECT                                                        00001460
+      ***************************************************************** 00001470
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00001480
+      ***************************************************************** 00001490
+                                                                        00001500
+           COPY PDAERRWS.                                               00001510
+                                                                        00001520
+       01  WS-PDA-BATCH-ERROR-01.                                       00001530
+           05  FILLER             PIC X     VALUE SPACES.               00001540
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             00001550
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          00001560
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB11'.             00001570
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      00001580
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               00001590
+                                                                        00001600
+       01  WS-PDA-BATCH-ERROR-02.                                       00001610
+           05  FILLER             PIC X(8)  VALUE SPACES.               00001620
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               00001630
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   00001640
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               00001650
+           EJECT                                                        00001660
+      ***************************************************************** 00001670
+      *    P R O C E D U R E    D I V I S I O N                       * 00001680
+      ***************************************************************** 00001690
+                                                                        00001700
+       PROCEDURE DIVISION.                                              00001710
+                                                                        00001720
+      ***************************************************************** 00001730
+      *                                                               * 00001740
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00001750
+      *                                                               * 00001760
+      *    FUNCTION :  PROGRAM ENTRY, OPEN THE CSV EXTRACT FILE AND   * 00001770
+      *                THE ORDER_LOG CURSOR, WRITE THE HEADING        * 00001780
+      *                RECORD, AND EXTRACT EVERY ORDER_LOG ROW.       * 00001790
+      *                                                               * 00001800
+      *    CALLED BY:  NONE                                           * 00001810
+      *                                                               * 00001820
+      ***************************************************************** 00001830
+                                                                        00001840
+       P00000-MAINLINE.                                                 00001850
+                                                                        00001860
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  00001870
+                                                                        00001880
+           DISPLAY ' '.                                                 00001890
+           DISPLAY WS-DL-ASTERISK.                                      00001900
+           DISPLAY WS-DL-BLANK.                                         00001910
+           MOVE '  PDAB11 - SUBMITTED ORDERS CSV EXPORT'                00001920
+               TO WS-DL-LINE-TEXT.                                      00001930
+           DISPLAY WS-DL-LINE.                                          00001940
+           MOVE SPACES TO WS-DL-RUN-DATE.                               00001950
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      00001960
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        00001970
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            00001980
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          00001990
+           DISPLAY WS-DL-RUN-DATE.                                      00002000
+           DISPLAY WS-DL-BLANK.                                         00002010
+           DISPLAY WS-DL-ASTERISK.                                      00002020
+           DISPLAY ' '.                                                 00002030
+                                                                        00002040
+           OPEN OUTPUT ORDER-CSV-EXTRACT.                               00002050
+                                                                        00002060
+           PERFORM P05000-WRITE-HEADING THRU P05000-EXIT.               00002070
+                                                                        00002080
+           EXEC SQL                                                     00002090
+               OPEN ORDCSVEX                                            00002100
+           END-EXEC.                                                    00002110
+                                                                        00002120
+           IF SQLCODE NOT = +0                                          00002130
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00002140
+               MOVE 'PDAB11' TO WPDE-PROGRAM-ID                         00002150
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00002160
+               MOVE 'OPEN ORDCSVEX CURSOR' TO WPDE-FUNCTION             00002170
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          00002180
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00002190
+                                                                        00002200
+           PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT.                00002210
+                                                                        00002220
+           PERFORM P20000-WRITE-CSV-RECORD THRU P20000-EXIT             00002230
+               UNTIL END-OF-DB2.                                        00002240
+                                                                        00002250
+           EXEC SQL                                                     00002260
+               CLOSE ORDCSVEX                                           00002270
+           END-EXEC.                                                    00002280
+                                                                        00002290
+           IF SQLCODE NOT = +0                                          00002300
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00002310
+               MOVE 'PDAB11' TO WPDE-PROGRAM-ID                         00002320
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00002330
+               MOVE 'CLOSE ORDCSVEX CURSOR' TO WPDE-FUNCTION            00002340
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          00002350
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00002360
+                                                                        00002370
+           CLOSE ORDER-CSV-EXTRACT.                                     00002380
+                                                                        00002390
+           DISPLAY ' '.                                                 00002400
+           DISPLAY WS-DL-ASTERISK.                                      00002410
+                                                                        00002420
+           MOVE 'ORDERS EXTRACTED' TO WS-DL-T-TITLE.                    00002430
+           MOVE WS-ORDERS-EXTRACTED TO WS-DL-T-CNT.                     00002440
+           DISPLAY WS-DL-TOTAL.                                         00002450
+                                                                        00002460
+           DISPLAY WS-DL-ASTERISK.                                      00002470
+           DISPLAY ' '.                                                 00002480
+                                                                        00002490
+           GOBACK.                                                      00002500
+                                                                        00002510
+       P00000-EXIT.                                                     00002520
+           EXIT.                                                        00002530
+           EJECT                                                        00002540
+      ***************************************************************** 00002550
+      *                                                               * 00002560
+      *    PARAGRAPH:  P05000-WRITE-HEADING                           * 00002570
+      *                                                               * 00002580
+      *    FUNCTION :  BUILD AND WRITE THE CSV COLUMN-HEADING RECORD  * 00002590
+      *                                                               * 00002600
+      *    CALLED BY:  P00000-MAINLINE                                * 00002610
+      *                                                               * 00002620
+      ***************************************************************** 00002630
+                                                                        00002640
+       P05000-WRITE-HEADING.                                            00002650
+                                                                        00002660
+           MOVE SPACES TO ORDER-CSV-RECORD.                             00002670
+           STRING                                                       00002680
+               'PREFIX,'                DELIMITED BY SIZE               00002690
+               'NUMBER,'                 DELIMITED BY SIZE              00002700
+               'PURCHASE_NUMBER,'        DELIMITED BY SIZE              00002710
+               'DATE_YYMMDD,'            DELIMITED BY SIZE              00002720
+               'STATUS,'                 DELIMITED BY SIZE              00002730
+               'TOTAL_AMOUNT,'           DELIMITED BY SIZE              00002740
+               'CUSTOMER_PREFIX,'        DELIMITED BY SIZE              00002750
+               'CUSTOMER_ID,'            DELIMITED BY SIZE              00002760
+               'PURCHASE_TYPE_PRE,'      DELIMITED BY SIZE              00002770
+               'PURCHASE_TYPE,'          DELIMITED BY SIZE              00002780
+               'SHIPPER_NUMBER'          DELIMITED BY SIZE              00002790
+               INTO ORDER-CSV-RECORD                                    00002800
+           END-STRING.                                                  00002810
+                                                                        00002820
+           WRITE ORDER-CSV-RECORD.                                      00002830
+                                                                        00002840
+       P05000-EXIT.                                                     00002850
+           EXIT.                                                        00002860
+           EJECT                                                        00002870
+      ***************************************************************** 00002880
+      *                                                               * 00002890
+      *    PARAGRAPH:  P10000-GET-NEXT-DB2                            * 00002900
+      *                                                               * 00002910
+      *    FUNCTION :  FETCH THE NEXT ORDER_LOG ROW                   * 00002920
+      *                                                               * 00002930
+      *    CALLED BY:  P00000-MAINLINE                                * 00002940
+      *                P20000-WRITE-CSV-RECORD                        * 00002950
+      *                                                               * 00002960
+      ***************************************************************** 00002970
+                                                                        00002980
+       P10000-GET-NEXT-DB2.                                             00002990
+                                                                        00003000
+           EXEC SQL                                                     00003010
+               FETCH  ORDCSVEX                                          00003020
+               INTO   :ORDER-LOG-PREFIX,                                00003030
+                      :ORDER-LOG-NUMBER,                                00003040
+                      :ORDER-LOG-PURCHASE-NUMBER,                       00003050
+                      :ORDER-LOG-DATE-YYMMDD,                           00003060
+                      :ORDER-LOG-STATUS,                                00003070
+                      :ORDER-LOG-TOTAL-AMOUNT,                          00003080
+                      :ORDER-LOG-CUSTOMER-PREFIX,                       00003090
+                      :ORDER-LOG-CUSTOMER-ID,                           00003100
+                      :ORDER-LOG-PURCHASE-TYPE-PRE,                     00003110
+                      :ORDER-LOG-PURCHASE-TYPE,                         00003120
+                      :ORDER-LOG-SHIPPER-NUMBER                         00003130
+           END-EXEC.                                                    00003140
+                                                                        00003150
+           EVALUATE TRUE                                                00003160
+               WHEN SQLCODE = +0                                        00003170
+                   CONTINUE                                             00003180
+               WHEN SQLCODE = +100                                      00003190
+                   MOVE 'Y' TO WS-END-OF-DB2-SW                         00003200
+               WHEN OTHER                                               00003210
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      00003220
+                   MOVE 'PDAB11' TO WPDE-PROGRAM-ID                     00003230
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     00003240
+                   MOVE 'FETCH ORDCSVEX CURSOR' TO WPDE-FUNCTION        00003250
+                   MOVE 'P10000' TO WPDE-PARAGRAPH                      00003260
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00003270
+           END-EVALUATE.                                                00003280
+                                                                        00003290
+       P10000-EXIT.                                                     00003300
+           EXIT.                                                        00003310
+           EJECT                                                        00003320
+      ***************************************************************** 00003330
+      *                                                               * 00003340
+      *    PARAGRAPH:  P20000-WRITE-CSV-RECORD                        * 00003350
+      *                                                               * 00003360
+      *    FUNCTION :  EDIT THE CURRENT ORDER_LOG ROW INTO A CSV      * 00003370
+      *                RECORD, WRITE IT, AND FETCH THE NEXT ROW       * 00003380
+      *                                                               * 00003390
+      *    CALLED BY:  P00000-MAINLINE                                * 00003400
+      *                                                               * 00003410
+      ***************************************************************** 00003420
+                                                                        00003430
+       P20000-WRITE-CSV-RECORD.                                         00003440
+                                                                        00003450
+           MOVE ORDER-LOG-PURCHASE-NUMBER TO WS-CSV-PURCHASE-NUMBER.    00003460
+           MOVE ORDER-LOG-TOTAL-AMOUNT    TO WS-CSV-TOTAL-AMOUNT.       00003470
+           MOVE ORDER-LOG-SHIPPER-NUMBER  TO WS-CSV-SHIPPER-NUMBER.     00003480
+                                                                        00003490
+           MOVE SPACES TO ORDER-CSV-RECORD.                             00003500
+           STRING                                                       00003510
+               ORDER-LOG-PREFIX             DELIMITED BY SIZE           00003520
+               ','                          DELIMITED BY SIZE           00003530
+               ORDER-LOG-NUMBER             DELIMITED BY SIZE           00003540
+               ','                          DELIMITED BY SIZE           00003550
+               WS-CSV-PURCHASE-NUMBER       DELIMITED BY SIZE           00003560
+               ','                          DELIMITED BY SIZE           00003570
+               ORDER-LOG-DATE-YYMMDD        DELIMITED BY SIZE           00003580
+               ','                          DELIMITED BY SIZE           00003590
+               ORDER-LOG-STATUS             DELIMITED BY SIZE           00003600
+               ','                          DELIMITED BY SIZE           00003610
+               WS-CSV-TOTAL-AMOUNT          DELIMITED BY SIZE           00003620
+               ','                          DELIMITED BY SIZE           00003630
+               ORDER-LOG-CUSTOMER-PREFIX    DELIMITED BY SIZE           00003640
+               ','                          DELIMITED BY SIZE           00003650
+               ORDER-LOG-CUSTOMER-ID        DELIMITED BY SIZE           00003660
+               ','                          DELIMITED BY SIZE           00003670
+               ORDER-LOG-PURCHASE-TYPE-PRE  DELIMITED BY SIZE           00003680
+               ','                          DELIMITED BY SIZE           00003690
+               ORDER-LOG-PURCHASE-TYPE      DELIMITED BY SIZE           00003700
+               ','                          DELIMITED BY SIZE           00003710
+               WS-CSV-SHIPPER-NUMBER        DELIMITED BY SIZE           00003720
+               INTO ORDER-CSV-RECORD                                    00003730
+           END-STRING.                                                  00003740
+                                                                        00003750
+           WRITE ORDER-CSV-RECORD.                                      00003760
+                                                                        00003770
+           ADD +1 TO WS-ORDERS-EXTRACTED.                               00003780
+                                                                        00003790
+           PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT.                00003800
+                                                                        00003810
+       P20000-EXIT.                                                     00003820
+           EXIT.                                                        00003830
+           EJECT                                                        00003840
+      ***************************************************************** 00003850
+      *                                                               * 00003860
+      *    PARAGRAPH:  P99999-ABEND                                   * 00003870
+      *                                                               * 00003880
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 00003890
+      *                ERROR HAS BEEN ENCOUNTERED                     * 00003900
+      *                                                               * 00003910
+      *    CALLED BY:  VARIOUS                                        * 00003920
+      *                                                               * 00003930
+      ***************************************************************** 00003940
+                                                                        00003950
+       P99999-ABEND.                                                    00003960
+                                                                        00003970
+           DISPLAY ' '.                                                 00003980
+           DISPLAY WPEA-ERROR-01.                                       00003990
+           DISPLAY WPEA-ERROR-02.                                       00004000
+           DISPLAY WPEA-ERROR-03.                                       00004010
+           DISPLAY WPEA-ERROR-04.                                       00004020
+           DISPLAY WPEA-ERROR-05.                                       00004030
+           DISPLAY WPEA-ERROR-06.                                       00004040
+                                                                        00004050
+           EVALUATE TRUE                                                00004060
+               WHEN PDA-DB2-ERROR                                       00004070
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       00004080
+                   DISPLAY WPEA-ERROR-07                                00004090
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       00004100
+                   DISPLAY WPEA-ERROR-08                                00004110
+               WHEN OTHER                                               00004120
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     00004130
+                   DISPLAY WPEA-ERROR-07                                00004140
+                   DISPLAY WPEA-ERROR-06                                00004150
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     00004160
+                   DISPLAY WPEA-ERROR-08                                00004170
+           END-EVALUATE.                                                00004180
+                                                                        00004190
+           DISPLAY WPEA-ERROR-09.                                       00004200
+           DISPLAY WPEA-ERROR-10.                                       00004210
+           DISPLAY ' '.                                                 00004220
+                                                                        00004230
+           CLOSE ORDER-CSV-EXTRACT.                                     00004240
+                                                                        00004250
+           MOVE 99 TO WS-RETURN-CODE.                                   00004260
+                                                                        00004270
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        00004280
+                                                                        00004290
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          00004300
+                                                                        00004310
+           GOBACK.                                                      00004320
+                                                                        00004330
+       P99999-EXIT.                                                     00004340
+           EXIT.                                                        00004350
+           EJECT                                                        00004360
