@@ -33,6 +33,9 @@
       * PFKEYS  :   PF03  =    EXIT, RETURN TO PDA006, BROWSE ITEMS   *
       *             PF07  =    SCROLL BACKWARD                        *
       *             PF08  =    SCROLL FORWARD                         *
+      *             PF09  =    TOGGLE SUPPLIER LIST SORT ORDER        *
+      *                        (SUPPLIER ID / UNIT PRICE / QUANTITY   *
+      *                        ON HAND DESCENDING)                    *
       *             PF10  =    PROCEED TO PDA008, PENDING ORDERS      *
       *             PF11  =    EXIT, RETURN TO ORDER MENU             *
       *             PF12  =    EXIT, RETURN TO MAIN MENU              *
@@ -44,6 +47,13 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/09/26   R. MCALLEN            ADDED PF09 SORT TOGGLE FOR  *
+      *                                   THE SUPPLIER LIST -- CYCLES *
+      *                                   SUPPLIER ID, UNIT PRICE,    *
+      *                                   AND QUANTITY ON HAND DESC   *
+      *  08/09/26   R. MCALLEN            ADDED UNIT OF MEASURE NEXT  *
+      *                                   TO LENGTH AND DIAMETER ON   *
+      *                                   THE ITEM DETAIL LIST        *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
@@ -85,6 +95,8 @@
            05  WS-ERROR-FOUND-SW       PIC X     VALUE 'N'.
                88  ERROR-FOUND                   VALUE 'Y'.
                88  NO-ERROR-FOUND                VALUE 'N'.
+           05  WS-MIN-QTY-ERROR-SW     PIC X     VALUE 'N'.
+               88  MIN-QTY-VIOLATION             VALUE 'Y'.
            05  WS-SELECTION-SW         PIC X     VALUE 'N'.
                88  SELECTION-MADE                VALUE 'Y'.
                88  NO-SELECTION-MADE             VALUE 'N'.
@@ -99,8 +111,10 @@
                88  PENDING-ORDER-PKEY            VALUE ':'.
                88  ORDER-MENU-PKEY               VALUE '#'.
                88  MAIN-MENU-PKEY                VALUE '@'.
+               88  SORT-TOGGLE-PKEY              VALUE '9'.
                88  VALID-PKEY-ENTERED            VALUE '_' '@' '3' '7'
-                                                       '8' ':' '#' ''''.
+                                                       '8' '9' ':' '#'
+                                                       ''''.
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -144,8 +158,18 @@
                07  WPW-ROW-COUNT       PIC S9(9) VALUE +0       COMP.
                07  WPW-PAGE-NUMBER     PIC 9(5)  VALUE ZEROES.
                07  WPW-MORE-SW         PIC X     VALUE SPACES.
+               07  WPW-SORT-MODE       PIC X     VALUE 'S'.
+                   88  SORT-BY-SUPPLIER          VALUE 'S'.
+                   88  SORT-BY-PRICE             VALUE 'P'.
+                   88  SORT-BY-QUANTITY          VALUE 'Q'.
+               07  WPW-FIRST-PRICE     PIC S9(8)V9(2) COMP-3 VALUE +0.
+               07  WPW-LAST-PRICE      PIC S9(8)V9(2) COMP-3 VALUE +0.
+               07  WPW-FIRST-QTY       PIC S9(9)      COMP   VALUE +0.
+               07  WPW-LAST-QTY        PIC S9(9)      COMP   VALUE +0.
                07  WPW-SUPPLIER        OCCURS 5 TIMES
                                        PIC X(32).
+           07  WPW-MIN-ORDER-QTY   OCCURS 5 TIMES
+                                       PIC S9(9)  COMP.
 
       *****************************************************************
       *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
@@ -273,9 +297,13 @@
                            ITEM.NAME,
                            LENGTH,
                            DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
                            ITEM_SUPPLIER.SUPPLIER_ID,
                            UNIT_PRICE,
-                           SUPPLIER.NAME
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
                    FROM    ITEM,
                            ITEM_SUPPLIER,
                            SUPPLIER
@@ -302,9 +330,13 @@
                            ITEM.NAME,
                            LENGTH,
                            DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
                            ITEM_SUPPLIER.SUPPLIER_ID,
                            UNIT_PRICE,
-                           SUPPLIER.NAME
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
                    FROM    ITEM,
                            ITEM_SUPPLIER,
                            SUPPLIER
@@ -324,6 +356,159 @@
            END-EXEC.
            EJECT
       *****************************************************************
+      *    PF09 SORT-TOGGLE CURSORS -- SAME JOIN AS ITEMFORW/ITEMBACK *
+      *    BUT ORDERED BY UNIT PRICE (ASCENDING) OR QUANTITY ON HAND  *
+      *    (DESCENDING) INSTEAD OF SUPPLIER ID, WITH SUPPLIER ID AS A *
+      *    TIEBREAKER SO THE KEYSET POSITIONING STAYS UNAMBIGUOUS     *
+      *    WHEN TWO SUPPLIERS SHARE THE SAME PRICE OR QUANTITY.       *
+      *****************************************************************
+
+           EXEC SQL
+               DECLARE PRICEFORW CURSOR FOR
+                   SELECT  NUMBER,
+                           CATEGORY_NAME,
+                           SUB_CATEGORY_NAME,
+                           ITEM.NAME,
+                           LENGTH,
+                           DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
+                           ITEM_SUPPLIER.SUPPLIER_ID,
+                           UNIT_PRICE,
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
+                   FROM    ITEM,
+                           ITEM_SUPPLIER,
+                           SUPPLIER
+                   WHERE   (ITEM.PREFIX       = :WMF-ITEM-PREFIX AND
+                           ITEM_PREFIX        = :WMF-ITEM-PREFIX AND
+                           SUPPLIER.PREFIX    = :WMF-ITEM-PREFIX)
+                           AND
+                           (ITEM.NUMBER       = :WMF-ITEM-NUMBER AND
+                           ITEM_NUMBER        = :WMF-ITEM-NUMBER)
+                           AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                              = SUPPLIER.SUPPLIER_ID
+                           AND
+                           (UNIT_PRICE > :WPW-LAST-PRICE
+                           OR
+                           (UNIT_PRICE = :WPW-LAST-PRICE AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                            > :WPW-LAST-SUPPLIER))
+                   ORDER BY UNIT_PRICE, SUPPLIER_ID
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE PRICEBACK CURSOR FOR
+                   SELECT  NUMBER,
+                           CATEGORY_NAME,
+                           SUB_CATEGORY_NAME,
+                           ITEM.NAME,
+                           LENGTH,
+                           DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
+                           ITEM_SUPPLIER.SUPPLIER_ID,
+                           UNIT_PRICE,
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
+                   FROM    ITEM,
+                           ITEM_SUPPLIER,
+                           SUPPLIER
+                   WHERE   (ITEM.PREFIX       = :WMF-ITEM-PREFIX AND
+                           ITEM_PREFIX        = :WMF-ITEM-PREFIX AND
+                           SUPPLIER.PREFIX    = :WMF-ITEM-PREFIX)
+                           AND
+                           (ITEM.NUMBER       = :WMF-ITEM-NUMBER AND
+                           ITEM_NUMBER        = :WMF-ITEM-NUMBER)
+                           AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                              = SUPPLIER.SUPPLIER_ID
+                           AND
+                           (UNIT_PRICE < :WPW-FIRST-PRICE
+                           OR
+                           (UNIT_PRICE = :WPW-FIRST-PRICE AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                            < :WPW-FIRST-SUPPLIER))
+                   ORDER BY UNIT_PRICE DESC, SUPPLIER_ID DESC
+           END-EXEC.
+           EJECT
+
+           EXEC SQL
+               DECLARE QTYFORW CURSOR FOR
+                   SELECT  NUMBER,
+                           CATEGORY_NAME,
+                           SUB_CATEGORY_NAME,
+                           ITEM.NAME,
+                           LENGTH,
+                           DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
+                           ITEM_SUPPLIER.SUPPLIER_ID,
+                           UNIT_PRICE,
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
+                   FROM    ITEM,
+                           ITEM_SUPPLIER,
+                           SUPPLIER
+                   WHERE   (ITEM.PREFIX       = :WMF-ITEM-PREFIX AND
+                           ITEM_PREFIX        = :WMF-ITEM-PREFIX AND
+                           SUPPLIER.PREFIX    = :WMF-ITEM-PREFIX)
+                           AND
+                           (ITEM.NUMBER       = :WMF-ITEM-NUMBER AND
+                           ITEM_NUMBER        = :WMF-ITEM-NUMBER)
+                           AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                              = SUPPLIER.SUPPLIER_ID
+                           AND
+                           (QUANTITY_ON_HAND < :WPW-LAST-QTY
+                           OR
+                           (QUANTITY_ON_HAND = :WPW-LAST-QTY AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                            > :WPW-LAST-SUPPLIER))
+                   ORDER BY QUANTITY_ON_HAND DESC, SUPPLIER_ID
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE QTYBACK CURSOR FOR
+                   SELECT  NUMBER,
+                           CATEGORY_NAME,
+                           SUB_CATEGORY_NAME,
+                           ITEM.NAME,
+                           LENGTH,
+                           DIAMETER,
+                           UNIT_OF_MEASURE,
+                           DESCRIPTION,
+                           ITEM_SUPPLIER.SUPPLIER_ID,
+                           UNIT_PRICE,
+                           SUPPLIER.NAME,
+                           MIN_ORDER_QTY,
+                           QUANTITY_ON_HAND
+                   FROM    ITEM,
+                           ITEM_SUPPLIER,
+                           SUPPLIER
+                   WHERE   (ITEM.PREFIX       = :WMF-ITEM-PREFIX AND
+                           ITEM_PREFIX        = :WMF-ITEM-PREFIX AND
+                           SUPPLIER.PREFIX    = :WMF-ITEM-PREFIX)
+                           AND
+                           (ITEM.NUMBER       = :WMF-ITEM-NUMBER AND
+                           ITEM_NUMBER        = :WMF-ITEM-NUMBER)
+                           AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                              = SUPPLIER.SUPPLIER_ID
+                           AND
+                           (QUANTITY_ON_HAND > :WPW-FIRST-QTY
+                           OR
+                           (QUANTITY_ON_HAND = :WPW-FIRST-QTY AND
+                           ITEM_SUPPLIER.SUPPLIER_ID
+                                            < :WPW-FIRST-SUPPLIER))
+                   ORDER BY QUANTITY_ON_HAND, SUPPLIER_ID DESC
+           END-EXEC.
+           EJECT
+      *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
       *****************************************************************
 
@@ -458,6 +643,7 @@
            MOVE SPACES TO WS-MENU-SELECTION-SW.
            MOVE 'I' TO WS-TRANS-INTENT-SW.
            MOVE 'N' TO WS-ERROR-FOUND-SW.
+           MOVE 'N' TO WS-MIN-QTY-ERROR-SW.
            MOVE 'N' TO WS-TOP-OF-DATA-SW.
            MOVE 'N' TO WS-BOTTOM-OF-DATA-SW.
                                                                         00010000
@@ -626,10 +812,12 @@
                                     ITEMNOO.
            MOVE 0 TO LENGTHO
                      DIAMTRO.
+           MOVE SPACES TO UOMO.
            MOVE SPACES TO WS-PDA007-WORKAREA.
            MOVE 0 TO WPW-PAGE-NUMBER.
            MOVE 'N' TO WPW-MORE-SW
                        WS-END-OF-PROCESS-SW.
+           MOVE 'S' TO WPW-SORT-MODE.
 
            EXEC SQL
                SELECT  COUNT(*)
@@ -748,7 +936,11 @@
                    UNTIL WS-SUB1 > WS-SUB-MAX.
 
            IF ERROR-FOUND
-               MOVE PM016-QUANTITY-INVALID TO PDAMSGO
+               IF MIN-QTY-VIOLATION
+                   MOVE PM060-BELOW-MIN-ORDER-QTY TO PDAMSGO
+               ELSE
+                   MOVE PM016-QUANTITY-INVALID TO PDAMSGO
+               END-IF
                GO TO P03100-EXIT
            END-IF.
 
@@ -801,8 +993,8 @@
        P03120-EDIT-PFKEY.
 
       *****************************************************************
-      *    VALID KEYS ARE: ENTER, PF3, PF7, PF8, PF10, PF11, PF12,    *
-      *                    CLEAR                                      *
+      *    VALID KEYS ARE: ENTER, PF3, PF7, PF8, PF9, PF10, PF11,     *
+      *                    PF12, CLEAR                                *
       *****************************************************************
 
            MOVE EIBAID TO EIBAID-SW.
@@ -896,6 +1088,14 @@
                PERFORM P03121-PENDING-ORDER THRU P03121-EXIT
            END-IF.
 
+      *****************************************************************
+      *    PF09 FROM THIS SCREEN CYCLES THE SUPPLIER LIST SORT ORDER  *
+      *****************************************************************
+
+           IF SORT-TOGGLE-PKEY
+               PERFORM P03122-SORT-TOGGLE THRU P03122-EXIT
+           END-IF.
+
        P03120-EXIT.
            EXIT.
            EJECT
@@ -949,6 +1149,45 @@
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03122-SORT-TOGGLE                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CYCLE THE SUPPLIER LIST SORT ORDER  *
+      *                (SUPPLIER ID / UNIT PRICE / QUANTITY ON HAND   *
+      *                DESCENDING) AND REBUILD PAGE 1 OF THE LIST IN  *
+      *                THE NEWLY SELECTED ORDER.                      *
+      *                                                               *
+      *    CALLED BY:  P03120-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P03122-SORT-TOGGLE.
+
+           EVALUATE TRUE
+               WHEN SORT-BY-SUPPLIER
+                   MOVE 'P' TO WPW-SORT-MODE
+                   MOVE ZERO TO WPW-LAST-PRICE
+               WHEN SORT-BY-PRICE
+                   MOVE 'Q' TO WPW-SORT-MODE
+                   MOVE 999999999 TO WPW-LAST-QTY
+               WHEN OTHER
+                   MOVE 'S' TO WPW-SORT-MODE
+           END-EVALUATE.
+
+           MOVE SPACES TO WPW-LAST-SUPPLIER.
+           MOVE ZERO TO WPW-PAGE-NUMBER.
+           MOVE 'Y' TO WPW-MORE-SW.
+           MOVE 'N' TO WS-END-OF-PROCESS-SW.
+
+           MOVE PC-USERID-NUMBER TO WMF-ITEM-PREFIX.
+           MOVE PC-SELECTED-ITEM TO WMF-ITEM-NUMBER.
+
+           PERFORM P05200-SCROLL-FORWARD THRU P05200-EXIT.
+
+       P03122-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P03130-EDIT-QUANTITY                           *
       *                                                               *
       *    FUNCTION :  ROUTINE TO EDIT ALL 5 QUANTITY FIELDS          *
@@ -1059,7 +1298,15 @@
                MOVE -1 TO QTY-LEN(WS-SUB1)
                MOVE DFHDFHI TO QTY-ATTR(WS-SUB1)
            ELSE
-               MOVE WS-QTY(WS-SUB1) TO SCRN-QTY-9(WS-SUB1)
+               IF WPW-MIN-ORDER-QTY(WS-SUB1) > +0 AND
+                  WS-QTY(WS-SUB1) < WPW-MIN-ORDER-QTY(WS-SUB1)
+                   MOVE 'Y' TO WS-ERROR-FOUND-SW
+                                WS-MIN-QTY-ERROR-SW
+                   MOVE -1 TO QTY-LEN(WS-SUB1)
+                   MOVE DFHDFHI TO QTY-ATTR(WS-SUB1)
+               ELSE
+                   MOVE WS-QTY(WS-SUB1) TO SCRN-QTY-9(WS-SUB1)
+               END-IF
            END-IF.
 
        P03130-EXIT.
@@ -1168,6 +1415,8 @@
            MOVE WS-QTY(WS-SUB1) TO PENDING-ORDER-QUANTITY.
            MOVE PC-SELECTED-ITEM TO PENDING-ORDER-ITEM-NUMBER.
            MOVE WPW-SUPPLIER(WS-SUB1) TO PENDING-ORDER-SUPPLIER-ID.
+           MOVE WS-CDT-DATE TO PENDING-ORDER-DATE-ADDED.
+           MOVE ZEROES TO PENDING-ORDER-PURCHASE-TYPE.
            MOVE '_________' TO SCRN-QUANTITY(WS-SUB1).
 
            IF PC-ACTIVE-SCENARIO(4) = 'Y'
@@ -1273,6 +1522,7 @@
            MOVE PC-USERID-NUMBER TO PENDING-ORDER-PREFIX.
            MOVE 0 TO PENDING-ORDER-SEQUENCE.
            MOVE ZEROES       TO PENDING-ORDER-QUANTITY.
+           MOVE ZEROES       TO PENDING-ORDER-PURCHASE-TYPE.
 
            EXEC CICS
                WRITE
@@ -1351,9 +1601,20 @@
 
        P05210-OPEN-FORWARD-CURSOR.
 
-           EXEC SQL
-               OPEN ITEMFORW
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       OPEN PRICEFORW
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       OPEN QTYFORW
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       OPEN ITEMFORW
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                MOVE 'DB2' TO WS-PDA-ERROR-TYPE
@@ -1394,18 +1655,26 @@
 
            IF WS-SUB1 = 1
                MOVE ITEM-SUPPLIER-SUPPLIER-ID TO WPW-FIRST-SUPPLIER
+               MOVE ITEM-SUPPLIER-UNIT-PRICE TO WPW-FIRST-PRICE
+               MOVE ITEM-SUPPLIER-QUANTITY-ON-HAND TO WPW-FIRST-QTY
                MOVE ITEM-NUMBER TO ITEMNOO
                MOVE ITEM-NAME TO ITEMNMO
                MOVE ITEM-LENGTH TO LENGTHO
                MOVE ITEM-DIAMETER TO DIAMTRO
+               MOVE ITEM-UNIT-OF-MEASURE TO UOMO
+               MOVE ITEM-DESCRIPTION TO DESCO
            END-IF.
 
            MOVE ALL '_' TO SCRN-QUANTITY(WS-SUB1).
            MOVE ITEM-SUPPLIER-SUPPLIER-ID TO WPW-LAST-SUPPLIER
                                              WPW-SUPPLIER(WS-SUB1)
                                              SCRN-SUPPLIER(WS-SUB1).
+           MOVE ITEM-SUPPLIER-UNIT-PRICE TO WPW-LAST-PRICE.
+           MOVE ITEM-SUPPLIER-QUANTITY-ON-HAND TO WPW-LAST-QTY.
            MOVE ITEM-SUPPLIER-UNIT-PRICE TO SCRN-PRICE(WS-SUB1).
            MOVE SUPPLIER-NAME TO SCRN-SUPPLIER-NAME(WS-SUB1).
+           MOVE ITEM-SUPPLIER-MIN-ORDER-QTY
+                                       TO WPW-MIN-ORDER-QTY(WS-SUB1).
 
        P05220-EXIT.
            EXIT.
@@ -1422,18 +1691,59 @@
 
        P05221-FETCH-FORWARD-ROW.
 
-           EXEC SQL
-               FETCH  ITEMFORW
-               INTO   :ITEM-NUMBER,
-                      :ITEM-CATEGORY-NAME,
-                      :ITEM-SUB-CATEGORY-NAME,
-                      :ITEM-NAME,
-                      :ITEM-LENGTH,
-                      :ITEM-DIAMETER,
-                      :ITEM-SUPPLIER-SUPPLIER-ID,
-                      :ITEM-SUPPLIER-UNIT-PRICE,
-                      :SUPPLIER-NAME
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       FETCH  PRICEFORW
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       FETCH  QTYFORW
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       FETCH  ITEMFORW
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                IF SQLCODE = +100
@@ -1467,9 +1777,20 @@
 
        P05230-CLOSE-FORWARD-CURSOR.
 
-           EXEC SQL
-               CLOSE ITEMFORW
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       CLOSE PRICEFORW
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       CLOSE QTYFORW
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       CLOSE ITEMFORW
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                MOVE 'DB2' TO WS-PDA-ERROR-TYPE
@@ -1536,9 +1857,20 @@
 
        P06210-OPEN-BACKWARD-CURSOR.
 
-           EXEC SQL
-               OPEN ITEMBACK
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       OPEN PRICEBACK
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       OPEN QTYBACK
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       OPEN ITEMBACK
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                MOVE 'DB2' TO WS-PDA-ERROR-TYPE
@@ -1578,18 +1910,26 @@
 
            IF WS-SUB1 = 5
                MOVE ITEM-SUPPLIER-SUPPLIER-ID TO WPW-LAST-SUPPLIER
+               MOVE ITEM-SUPPLIER-UNIT-PRICE TO WPW-LAST-PRICE
+               MOVE ITEM-SUPPLIER-QUANTITY-ON-HAND TO WPW-LAST-QTY
                MOVE ITEM-NUMBER TO ITEMNOO
                MOVE ITEM-NAME TO ITEMNMO
                MOVE ITEM-LENGTH TO LENGTHO
                MOVE ITEM-DIAMETER TO DIAMTRO
+               MOVE ITEM-UNIT-OF-MEASURE TO UOMO
+               MOVE ITEM-DESCRIPTION TO DESCO
            END-IF.
 
            MOVE ALL '_' TO SCRN-QUANTITY(WS-SUB1).
            MOVE ITEM-SUPPLIER-SUPPLIER-ID TO WPW-FIRST-SUPPLIER
                                              WPW-SUPPLIER(WS-SUB1)
                                              SCRN-SUPPLIER(WS-SUB1).
+           MOVE ITEM-SUPPLIER-UNIT-PRICE TO WPW-FIRST-PRICE.
+           MOVE ITEM-SUPPLIER-QUANTITY-ON-HAND TO WPW-FIRST-QTY.
            MOVE ITEM-SUPPLIER-UNIT-PRICE TO SCRN-PRICE(WS-SUB1).
            MOVE SUPPLIER-NAME TO SCRN-SUPPLIER-NAME(WS-SUB1).
+           MOVE ITEM-SUPPLIER-MIN-ORDER-QTY
+                                       TO WPW-MIN-ORDER-QTY(WS-SUB1).
 
        P06220-EXIT.
            EXIT.
@@ -1606,18 +1946,59 @@
 
        P06221-FETCH-BACKWARD-ROW.
 
-           EXEC SQL
-               FETCH  ITEMBACK
-               INTO   :ITEM-NUMBER,
-                      :ITEM-CATEGORY-NAME,
-                      :ITEM-SUB-CATEGORY-NAME,
-                      :ITEM-NAME,
-                      :ITEM-LENGTH,
-                      :ITEM-DIAMETER,
-                      :ITEM-SUPPLIER-SUPPLIER-ID,
-                      :ITEM-SUPPLIER-UNIT-PRICE,
-                      :SUPPLIER-NAME
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       FETCH  PRICEBACK
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       FETCH  QTYBACK
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       FETCH  ITEMBACK
+                       INTO   :ITEM-NUMBER,
+                              :ITEM-CATEGORY-NAME,
+                              :ITEM-SUB-CATEGORY-NAME,
+                              :ITEM-NAME,
+                              :ITEM-LENGTH,
+                              :ITEM-DIAMETER,
+                              :ITEM-UNIT-OF-MEASURE,
+                              :ITEM-DESCRIPTION,
+                              :ITEM-SUPPLIER-SUPPLIER-ID,
+                              :ITEM-SUPPLIER-UNIT-PRICE,
+                              :SUPPLIER-NAME,
+                              :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                              :ITEM-SUPPLIER-QUANTITY-ON-HAND
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                IF SQLCODE = +100
@@ -1651,9 +2032,20 @@
 
        P06230-CLOSE-BACKWARD-CURSOR.
 
-           EXEC SQL
-               CLOSE ITEMBACK
-           END-EXEC.
+           EVALUATE TRUE
+               WHEN SORT-BY-PRICE
+                   EXEC SQL
+                       CLOSE PRICEBACK
+                   END-EXEC
+               WHEN SORT-BY-QUANTITY
+                   EXEC SQL
+                       CLOSE QTYBACK
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       CLOSE ITEMBACK
+                   END-EXEC
+           END-EVALUATE.
 
            IF SQLCODE NOT = +0
                MOVE 'DB2' TO WS-PDA-ERROR-TYPE
@@ -1710,6 +2102,7 @@
            IF WS-SUB1 = 1
                MOVE SPACES TO ITEMNOO
                               ITEMNMO
+                              UOMO
                MOVE ZEROES TO LENGTHO
                               DIAMTRO
            END-IF.
