@@ -11,10 +11,13 @@
       *                                                               * 00029019
       * FUNCTION:   PROGRAM PDASP1 IS PART OF THE PRODUCT             * 00029119
       *             DEMONSTRATION APPLICATION. IT WILL CALCULATE THE  * 00029219
-      *             PENDING ORDER TOTAL.                              * 00029319
+      *             PENDING ORDER TOTAL. FOREIGN-CURRENCY SUPPLIER    * 00029220
+      *             PRICING IS CONVERTED TO USD VIA CURRENCY_RATE     * 00029221
+      *             BEFORE BEING EXTENDED AND ACCUMULATED.            * 00029222
       *                                                               * 00029419
       * FILES   :   PENDING ORDER FILE (VSAM INPUT)                   * 00029519
-      *                                                               * 00029619
+      *             SUPPLIER             (TABLE) - DB2 (READ)         * 00029520
+      *             CURRENCY_RATE        (TABLE) - DB2 (READ)         * 00029521
       *                                                               * 00029719
       * TRANSACTIONS GENERATED: N/A                                   * 00029819
       *                                                               * 00029919
@@ -30,6 +33,10 @@
       *  06/12/01    JS                   ON CALL TO SNAPAID, ADDED   * 00030919
       *                                   PARMS TO DYN ALLOC ABENDAID * 00031019
       *                                   DD STMT                     * 00031119
+      *  08/08/26    R. MCALLEN           CONVERT FOREIGN-SUPPLIER    * 00031120
+      *                                   UNIT PRICE TO USD USING THE* 00031121
+      *                                   NEW CURRENCY_RATE TABLE     * 00031122
+      *                                   BEFORE EXTENDING THE PRICE * 00031123
       *                                                               * 00031219
       ***************************************************************** 00031319
        ENVIRONMENT DIVISION.                                            00031419
@@ -43,10 +50,10 @@
        DATA DIVISION.                                                   00034019
        FILE SECTION.                                                    00035019
        FD  PEND-ORDER                                                   00036019
-           RECORD CONTAINS 89 CHARACTERS.                               00037019
+           RECORD CONTAINS 100 CHARACTERS.                              00037019
        01  PEND-ORDER-RECORD.                                           00038019
            05  PEND-ORDER-KEY          PIC X(10).                       00039019
-           05  FILLER                  PIC X(79).                       00040019
+           05  FILLER                  PIC X(90).                       00040019
        WORKING-STORAGE SECTION.                                         00050019
        77  FILLER               PIC X(12)  VALUE 'PDASP1  WS:'.         00060019
        77  PEND-STATUS          PIC XX.                                 00070019
@@ -64,6 +71,17 @@
        01  WS-TOTAL-COST               PIC S9(15)V99 COMP-3 VALUE 0.    00190019
        01  WS-STATUS                   PIC 9(04).                       00200019
        01  WS-UNIT-PRICE               PIC X(9).                        00210019
+       01  WS-CONVERTED-UNIT-PRICE     PIC S9(8)V9(2) COMP-3 VALUE 0.    00211019
+       01  WS-CATEGORY-TABLE-CONTROL.                                   00211119
+           05  WS-CT-MAX               PIC S9(4) COMP VALUE +20.        00211219
+           05  WS-CT-CNT               PIC S9(4) COMP VALUE +0.         00211319
+           05  WS-CT-SUB               PIC S9(4) COMP VALUE +0.         00211419
+           05  WS-CT-OVERFLOW-SW       PIC X     VALUE 'N'.             00211519
+               88  CT-TABLE-OVERFLOWED           VALUE 'Y'.             00211619
+       01  WS-CATEGORY-TABLE.                                           00211719
+           05  WS-CT-ENTRY OCCURS 20 TIMES INDEXED BY WS-CT-IDX.        00211819
+               10  WS-CT-CATEGORY-NAME PIC X(32).                       00211919
+               10  WS-CT-SUBTOTAL      PIC S9(13)V99 COMP-3 VALUE 0.    00212019
            EJECT                                                        00220019
        01  PARM-INTERFACE.                                              00230019
            03  PARM-IDENT              PIC X(6)  VALUE 'SNPRML'.        00240019
@@ -156,6 +174,19 @@
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *01110019
       ******************************************************************01120019
                                                                         01130019
+      *    SUPPLIER TABLE (SUPPLIER) DCLGEN DSUPPLR, USED TO LOOK UP    01130119
+      *    THE SUPPLIER'S CURRENCY CODE FOR PRICE CONVERSION            01130219
+           EXEC SQL INCLUDE DSUPPLR END-EXEC.                           01130319
+           EJECT                                                        01130419
+      *    ITEM TABLE (ITEM) DCLGEN DITEM, USED TO LOOK UP THE ITEM'S   01130450
+      *    CATEGORY NAME SO THE PENDING ORDER TOTAL CAN BE BROKEN OUT   01130460
+      *    BY CATEGORY IN ADDITION TO THE COMBINED FIGURE               01130470
+           EXEC SQL INCLUDE DITEM END-EXEC.                             01130480
+           EJECT                                                        01130490
+      *    CURRENCY CONVERSION RATE TABLE (CURRENCY_RATE) DCLGEN        01130519
+      *    DCURRATE                                                     01130619
+           EXEC SQL INCLUDE DCURRATE END-EXEC.                          01130719
+           EJECT                                                        01130819
                                                                         01140019
       *COPY VPENDORD.                                                   01150019
       ******************************************************************01160019
@@ -183,9 +214,15 @@
        01  LS-USERID-PREFIX        PIC 9(05).                           01380019
        01  LS-TOTAL-COST           PIC S9(15)V99 COMP-3.                01390019
        01  LS-STATUS               PIC X(04).                           01400019
+       01  LS-CATEGORY-COUNT       PIC 9(03).                           01401019
+       01  LS-CATEGORY-SUBTOTAL-TABLE.                                  01402019
+           05  LS-CATEGORY-SUBTOTAL-ENTRY OCCURS 20 TIMES.              01403019
+               10  LS-CATEGORY-NAME    PIC X(32).                       01404019
+               10  LS-CATEGORY-SUBTOTAL PIC S9(13)V99 COMP-3.           01405019
                                                                         01410019
        PROCEDURE DIVISION USING LS-USERID-PREFIX LS-TOTAL-COST          01420019
-                                 LS-STATUS.                             01430019
+                                 LS-STATUS LS-CATEGORY-COUNT            01421019
+                                 LS-CATEGORY-SUBTOTAL-TABLE.            01422019
                                                                         01440019
       *    EXEC SQL WHENEVER SQLERROR GO TO 9999-SQLERROR END-EXEC.     01450019
                                                                         01460019
@@ -203,9 +240,15 @@
                 THRU 0200-ACCUM-TOTAL-COST-EXIT                         01580019
                  UNTIL END-OF-PROCESS.                                  01590019
                                                                         01600019
+           MOVE ZEROS              TO LS-CATEGORY-COUNT.                01651019
+                                                                        01651219
            IF NO-ERROR-FOUND                                            01610019
              MOVE WS-TOTAL-COST    TO LS-TOTAL-COST                     01620019
              MOVE ZEROS            TO LS-STATUS                         01630019
+             PERFORM 0400-RETURN-CATEGORY-SUBTOTAL                      01651319
+                THRU 0400-RETURN-CATEGORY-SUBTOTAL-EXIT                 01651419
+                 VARYING WS-CT-SUB FROM 1 BY 1                          01651519
+                   UNTIL WS-CT-SUB > WS-CT-CNT                          01651619
            ELSE                                                         01640019
              MOVE WS-STATUS        TO LS-STATUS.                        01650019
                                                                         01660019
@@ -287,17 +330,137 @@
                MOVE SQLCODE            TO WS-STATUS                     02420019
                GO TO 0200-ACCUM-TOTAL-COST-EXIT.                        02430019
                                                                         02440019
-           COMPUTE WS-EXTENDED-PRICE   = ITEM-SUPPLIER-UNIT-PRICE *     02450019
+           MOVE ITEM-SUPPLIER-UNIT-PRICE                                02441019
+                                       TO WS-CONVERTED-UNIT-PRICE.      02442019
+                                                                        02443019
+           EXEC SQL                                                     02444019
+               SELECT   CURRENCY_CODE                                   02445019
+               INTO     :SUPPLIER-CURRENCY-CODE                         02446019
+               FROM     SUPPLIER                                        02447019
+               WHERE    PREFIX      = :ITEM-SUPPLIER-SUPPLIER-PREFIX    02448019
+                 AND    SUPPLIER_ID = :ITEM-SUPPLIER-SUPPLIER-ID        02449019
+           END-EXEC.                                                    02449119
+                                                                        02449219
+           IF SQLCODE                  = ZEROS                          02449319
+              AND SUPPLIER-CURRENCY-CODE NOT = 'USD'                    02449419
+               EXEC SQL                                                 02449519
+                   SELECT   RATE_TO_USD                                 02449619
+                   INTO     :CURRENCY-RATE-TO-USD                       02449719
+                   FROM     CURRENCY_RATE                                02449819
+                   WHERE    CURRENCY_CODE = :SUPPLIER-CURRENCY-CODE     02449919
+               END-EXEC                                                 02450119
+               IF SQLCODE               = ZEROS                         02450219
+                   COMPUTE WS-CONVERTED-UNIT-PRICE ROUNDED =             02450319
+                           ITEM-SUPPLIER-UNIT-PRICE *                   02450419
+                           CURRENCY-RATE-TO-USD                         02450519
+               END-IF                                                   02450619
+           END-IF.                                                      02450719
+                                                                        02450819
+           COMPUTE WS-EXTENDED-PRICE   = WS-CONVERTED-UNIT-PRICE *      02450919
                                          PENDING-ORDER-QUANTITY.        02460019
                                                                         02470019
            ADD WS-EXTENDED-PRICE       TO WS-TOTAL-COST.                02480019
                                                                         02490019
+           PERFORM 0300-ACCUM-CATEGORY-SUBTOTAL                         02521001
+              THRU 0300-ACCUM-CATEGORY-SUBTOTAL-EXIT.                   02521002
+                                                                        02493019
        0200-ACCUM-TOTAL-COST-EXIT.                                      02500019
            EXIT.                                                        02510019
                                                                         02520019
-       9999-SQLERROR.                                                   02530019
-                                                                        02540019
-           MOVE SQLCODE TO WS-STATUS.                                   02550019
-           CALL 'ILBOABN0' USING WS-STATUS.                             02560019
-                                                                        02570019
-           STOP RUN.                                                    02580019
\ No newline at end of file
+      ***************************************************************** 02521003
+      *                                                               * 02521004
+      *    PARAGRAPH:  0300-ACCUM-CATEGORY-SUBTOTAL                   * 02521005
+      *                                                               * 02521006
+      *    FUNCTION :  LOOK UP THE CURRENT PENDING ORDER LINE'S       * 02521007
+      *      ITEM_CATEGORY_NAME (JOINING BACK THROUGH THE ITEM        * 02521008
+      *      KEY, THE SAME WAY PDA008 JOINS ITEM FOR DISPLAY) AND     * 02521009
+      *      ACCUMULATE THE LINE'S EXTENDED PRICE INTO THE MATCHING   * 02521010
+      *      CATEGORY SUBTOTAL TABLE ENTRY.                           * 02521011
+      *                                                               * 02521012
+      *    CALLED BY:  0200-ACCUM-TOTAL-COST                          * 02521013
+      *                                                               * 02521014
+      ***************************************************************** 02521015
+                                                                        02522319
+       0300-ACCUM-CATEGORY-SUBTOTAL.                                    02522419
+                                                                        02522519
+           MOVE PENDING-ORDER-ITEM-KEY TO ITEM-KEY.                     02521016
+                                                                        02522719
+           EXEC SQL                                                     02522819
+               SELECT   CATEGORY_NAME                                   02521017
+               INTO     :ITEM-CATEGORY-NAME                             02521018
+               FROM     ITEM                                            02523119
+               WHERE    PREFIX = :ITEM-PREFIX                           02521019
+                 AND    NUMBER = :ITEM-NUMBER                           02521020
+           END-EXEC.                                                    02523419
+                                                                        02523519
+           IF SQLCODE                  NOT = ZEROS                      02521021
+               GO TO 0300-ACCUM-CATEGORY-SUBTOTAL-EXIT.                 02521022
+                                                                        02523819
+           PERFORM 0310-FIND-CATEGORY-ENTRY                             02521023
+              THRU 0310-FIND-CATEGORY-EXIT                              02521024
+               VARYING WS-CT-SUB FROM 1 BY 1                            02521025
+                 UNTIL WS-CT-SUB > WS-CT-CNT.                           02524219
+                                                                        02524319
+           IF WS-CT-SUB > WS-CT-CNT                                     02521026
+               IF WS-CT-CNT NOT < WS-CT-MAX                             02521027
+                   MOVE 'Y'           TO WS-CT-OVERFLOW-SW              02524619
+                   GO TO 0300-ACCUM-CATEGORY-SUBTOTAL-EXIT              02524719
+               ELSE                                                     02524819
+                   ADD +1             TO WS-CT-CNT                      02524919
+                   MOVE ITEM-CATEGORY-NAME                              02525019
+                                       TO WS-CT-CATEGORY-NAME(WS-CT-CNT)02525119
+                   MOVE 0             TO WS-CT-SUBTOTAL(WS-CT-CNT)      02525219
+                   MOVE WS-CT-CNT     TO WS-CT-SUB.                     02525319
+                                                                        02525419
+           ADD WS-EXTENDED-PRICE   TO WS-CT-SUBTOTAL(WS-CT-SUB).        02525519
+                                                                        02525619
+       0300-ACCUM-CATEGORY-SUBTOTAL-EXIT.                               02525719
+           EXIT.                                                        02525819
+                                                                        02525919
+      ***************************************************************** 02521028
+      *                                                               * 02521029
+      *    PARAGRAPH:  0310-FIND-CATEGORY-ENTRY                       * 02521030
+      *                                                               * 02521031
+      *    FUNCTION :  SCAN THE CATEGORY SUBTOTAL TABLE FOR AN ENTRY  * 02521032
+      *      MATCHING ITEM-CATEGORY-NAME, EXITING EARLY ON A MATCH.   * 02521033
+      *                                                               * 02521034
+      *    CALLED BY:  0300-ACCUM-CATEGORY-SUBTOTAL                   * 02521035
+      *                                                               * 02521036
+      ***************************************************************** 02521037
+                                                                        02527019
+       0310-FIND-CATEGORY-ENTRY.                                        02527119
+                                                                        02527219
+           IF ITEM-CATEGORY-NAME = WS-CT-CATEGORY-NAME(WS-CT-SUB)       02527319
+               GO TO 0310-FIND-CATEGORY-EXIT.                           02527419
+                                                                        02527519
+       0310-FIND-CATEGORY-EXIT.                                         02527619
+           EXIT.                                                        02527719
+                                                                        02527819
+      ***************************************************************** 02521038
+      *                                                               * 02521039
+      *    PARAGRAPH:  0400-RETURN-CATEGORY-SUBTOTAL                  * 02521040
+      *                                                               * 02521041
+      *    FUNCTION :  MOVE THE ACCUMULATED CATEGORY SUBTOTAL TABLE   * 02521042
+      *      OUT TO THE CALLER'S LINKAGE AREA.                        * 02521043
+      *                                                               * 02521044
+      *    CALLED BY:  P00000-MAINLINE (0000 PARAGRAPH)               * 02521045
+      *                                                               * 02521046
+      ***************************************************************** 02521047
+                                                                        02529019
+       0400-RETURN-CATEGORY-SUBTOTAL.                                   02529119
+                                                                        02529219
+           MOVE WS-CT-CATEGORY-NAME(WS-CT-SUB)                          02529319
+                               TO LS-CATEGORY-NAME(WS-CT-SUB).          02529419
+           MOVE WS-CT-SUBTOTAL(WS-CT-SUB)                               02529519
+                               TO LS-CATEGORY-SUBTOTAL(WS-CT-SUB).      02529619
+           MOVE WS-CT-CNT      TO LS-CATEGORY-COUNT.                    02529719
+                                                                        02529819
+       0400-RETURN-CATEGORY-SUBTOTAL-EXIT.                              02529919
+           EXIT.                                                        02530019
+                                                                        02531019
+       9999-SQLERROR.                                                   02532019
+                                                                        02533019
+           MOVE SQLCODE TO WS-STATUS.                                   02534019
+           CALL 'ILBOABN0' USING WS-STATUS.                             02535019
+                                                                        02536019
+           STOP RUN.                                                    02537019
\ No newline at end of file
