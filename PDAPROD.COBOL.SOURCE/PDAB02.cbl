@@ -127,7 +127,7 @@
        01  INPUT-ORDER-REC             PIC X(256).                      01160000
            EJECT                                                        01170000
        FD  VSAM-CUSTOMER                                                01180000
-           RECORD CONTAINS 733 CHARACTERS.                              01190000
+           RECORD CONTAINS 734 CHARACTERS.                              01190000
                                                                         01200000
            COPY VCUSTOMR.                                               01210000
            EJECT                                                        01220000
@@ -747,6 +747,10 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05860200
                    MOVE PDA-DATA-010 TO WS-CHARACTER                    07320000
                    PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      07330000
                    MOVE WS-NUMERIC TO ITEM-DIAMETER                     07340000
+               WHEN PDA-FIELD-NAME = 'ITEM.DESCRIPTION'                 07341000
+                   MOVE PDA-DATA-128 TO ITEM-DESCRIPTION                07342000
+               WHEN PDA-FIELD-NAME = 'ITEM.UNIT-OF-MEASURE'             07343000
+                   MOVE PDA-DATA-005 TO ITEM-UNIT-OF-MEASURE            07344000
                WHEN OTHER                                               07350000
                    MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     07360000
                    MOVE 'P20000' TO WPBE-PARAGRAPH                      07370000
@@ -780,7 +784,9 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05860200
                       SUB_CATEGORY_NAME,                                07650000
                       NAME,                                             07660000
                       LENGTH,                                           07670000
-                      DIAMETER)                                         07680000
+                      DIAMETER,                                         07671000
+                      UNIT_OF_MEASURE,                                  07673000
+                      DESCRIPTION)                                      07672000
                VALUES                                                   07690000
                      (:ITEM-PREFIX,                                     07700000
                       :ITEM-NUMBER,                                     07710000
@@ -788,7 +794,9 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05860200
                       :ITEM-SUB-CATEGORY-NAME,                          07730000
                       :ITEM-NAME,                                       07740000
                       :ITEM-LENGTH,                                     07750000
-                      :ITEM-DIAMETER)                                   07760000
+                      :ITEM-DIAMETER,                                   07751000
+                      :ITEM-UNIT-OF-MEASURE,                            07753000
+                      :ITEM-DESCRIPTION)                                07752000
            END-EXEC.                                                    07770000
                                                                         07780000
            IF SQLCODE NOT = +0                                          07790000
@@ -1023,6 +1031,14 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05860200
                    MOVE PDA-DATA-010 TO WS-CHARACTER                    10080000
                    PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      10090000
                    MOVE WS-NUMERIC TO ITEM-SUPPLIER-UNIT-PRICE          10100000
+               WHEN PDA-FIELD-NAME = 'ITEM-SUPPLIER.MIN-ORDER-QTY'      10101000
+                   MOVE PDA-DATA-009 TO WS-CHARACTER                    10102000
+                   PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      10103000
+                   MOVE WS-NUMERIC TO ITEM-SUPPLIER-MIN-ORDER-QTY       10104000
+               WHEN PDA-FIELD-NAME = 'ITEM-SUPPLIER.REORDER-POINT'      10105000
+                   MOVE PDA-DATA-009 TO WS-CHARACTER                    10106000
+                   PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      10107000
+                   MOVE WS-NUMERIC TO ITEM-SUPPLIER-REORDER-POINT       10108000
                WHEN OTHER                                               10110000
                    MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     10120000
                    MOVE 'P40000' TO WPBE-PARAGRAPH                      10130000
@@ -1055,14 +1071,18 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05860200
                       SUPPLIER_PREFIX,                                  10400000
                       SUPPLIER_ID,                                      10410000
                       QUANTITY_ON_HAND,                                 10420000
-                      UNIT_PRICE)                                       10430000
+                      UNIT_PRICE,                                       10430000
+                      MIN_ORDER_QTY,                                    10431000
+                      REORDER_POINT)                                    10432000
                VALUES                                                   10440000
                      (:ITEM-SUPPLIER-ITEM-PREFIX,                       10450000
                       :ITEM-SUPPLIER-ITEM-NUMBER,                       10460000
                       :ITEM-SUPPLIER-SUPPLIER-PREFIX,                   10470000
                       :ITEM-SUPPLIER-SUPPLIER-ID,                       10480000
                       :ITEM-SUPPLIER-QUANTITY-ON-HAND,                  10490000
-                      :ITEM-SUPPLIER-UNIT-PRICE)                        10500000
+                      :ITEM-SUPPLIER-UNIT-PRICE,                        10500000
+                      :ITEM-SUPPLIER-MIN-ORDER-QTY,                     10501000
+                      :ITEM-SUPPLIER-REORDER-POINT)                     10502000
            END-EXEC.                                                    10510000
                                                                         10520000
            EVALUATE TRUE                                                10530000
