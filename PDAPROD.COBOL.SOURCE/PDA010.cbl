@@ -23,6 +23,7 @@
       *                                                               *
       *                                                               *
       * FILES   :   ORDER DATABASE - IMS/DLI (READ / UPDATE)          *
+      *             AUDIT-ORDER-CHANGE - VSAM KSDS (WRITE)             *
       *                                                               *
       *                                                               *
       * TRANSACTIONS GENERATED:                                       *
@@ -63,6 +64,17 @@
       *                                   IN PDA014 (LINKED TO MODULE)*
       *                                   FOR THE INQUIRY             *
       *                                                               *
+      *  08/08/26   R. MCALLEN            DISPLAY SHIPPER NUMBER AND  *
+      *                                   CARRIER NAME RETURNED FROM  *
+      *                                   PDA014 (NEW SHIPPER TABLE,  *
+      *                                   DB2)                        *
+      *                                                               *
+      *  08/08/26   R. MCALLEN            WRITE A BEFORE/AFTER AUDIT  *
+      *                                   RECORD TO THE NEW           *
+      *                                   AUDIT-ORDER-CHANGE VSAM     *
+      *                                   FILE EVERY TIME ACTION -C- *
+      *                                   CHANGES THE ORDER ROOT      *
+      *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *****************************************************************
@@ -220,6 +232,13 @@
            COPY IORDER.
            EJECT
 
+      *****************************************************************
+      *    FILE LAYOUTS                                               *
+      *****************************************************************
+
+           COPY VAUDORD.
+           EJECT
+
       *****************************************************************
       *    DB2  DEFINITIONS                                           *
       *****************************************************************
@@ -297,6 +316,11 @@
                                        PIC 9(03).
                10  WPCW-ORDER-PURCHASE-TYPE-DESC
                                        PIC X(32).
+           05  WPCW-ORDER-SHIPPER-INFO.
+               10  WPCW-ORDER-SHIPPER-NUMBER
+                                       PIC 9(10).
+               10  WPCW-ORDER-CARRIER-NAME
+                                       PIC X(30).
 
            05  WPCW-ERROR-INFORMATION.
                10  WPCW-ERROR-SW       PIC X(01).
@@ -1227,6 +1251,10 @@ PWB423         NEXT SENTENCE.
                                        TO SHSTATEO.
            MOVE WPCW-ORDER-SHIP-TO-POSTAL
                                        TO SHZIPO.
+           MOVE WPCW-ORDER-SHIPPER-NUMBER
+                                       TO SHPNBRO.
+           MOVE WPCW-ORDER-CARRIER-NAME
+                                       TO CARRIERO.
 
        P06100-FORMAT-SCREEN-EXIT.
            EXIT.
@@ -1517,6 +1545,16 @@ PWB423         NEXT SENTENCE.
                GO TO P08000-CHANGE-PROCESS-EXIT.
 
 
+      *****************************************************************
+      *    CAPTURE THE BEFORE IMAGE OF THE ORDER ROOT FOR THE AUDIT   *
+      *    TRAIL BEFORE ANY FIELD IS OVERLAID                        *
+      *****************************************************************
+
+           MOVE ORDER-DATE-YYMMDD      TO  AUDIT-BEFORE-ORDER-DATE.
+           MOVE ORDER-STATUS           TO  AUDIT-BEFORE-ORDER-STATUS.
+           MOVE ORDER-TOTAL-AMOUNT     TO  AUDIT-BEFORE-TOTAL-AMOUNT.
+
+
       *****************************************************************
       *    FORMAT DATA INTO SEGMENT I/O AREA, UPDATE SEGMENT          *
       *****************************************************************
@@ -1529,6 +1567,18 @@ PWB423         NEXT SENTENCE.
            PERFORM P20000-CHECK-ORDER-AGE
               THRU P20000-CHECK-ORDER-AGE-EXIT.
 
+
+      *****************************************************************
+      *    CAPTURE THE AFTER IMAGE AND WRITE THE AUDIT TRAIL RECORD   *
+      *****************************************************************
+
+           MOVE ORDER-DATE-YYMMDD      TO  AUDIT-AFTER-ORDER-DATE.
+           MOVE ORDER-STATUS           TO  AUDIT-AFTER-ORDER-STATUS.
+           MOVE ORDER-TOTAL-AMOUNT     TO  AUDIT-AFTER-TOTAL-AMOUNT.
+
+           PERFORM  P10500-WRITE-AUDIT-RECORD
+               THRU P10500-WRITE-AUDIT-RECORD-EXIT.
+
       *****************************************************************
       *    FORMAT COMPLETION MESSAGE, CLEAR ACTION CODE               *
       *****************************************************************
@@ -1792,6 +1842,53 @@ PWB423         NEXT SENTENCE.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P10500-WRITE-AUDIT-RECORD                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE A BEFORE/AFTER AUDIT RECORD   *
+      *                TO THE AUDIT-ORDER-CHANGE FILE WHENEVER THE    *
+      *                ORDER ROOT IS CHANGED BY ACTION -C-            *
+      *                                                               *
+      *    CALLED BY:  P08000-CHANGE-PROCESS                          *
+      *                                                               *
+      *****************************************************************
+
+       P10500-WRITE-AUDIT-RECORD.
+
+
+           MOVE ORDER-PREFIX           TO  AUDIT-ORDER-PREFIX.
+           MOVE ORDER-NUMBER           TO  AUDIT-ORDER-NUMBER.
+           MOVE WMF-ABSTIME            TO  AUDIT-ORDER-TIMESTAMP.
+           MOVE PC-USERID-ID           TO  AUDIT-CHANGE-USERID.
+           MOVE WMF-DATE-MMDDYY        TO  AUDIT-CHANGE-DATE.
+           MOVE WMF-TIME-HHMMSS        TO  AUDIT-CHANGE-TIME.
+           MOVE 'ORDER-DATE-YYMMDD'    TO  AUDIT-CHANGED-FIELDS.
+
+           EXEC CICS WRITE
+                     DATASET ('VAUDORD')
+                     FROM    (AUDIT-ORDER-CHANGE-RECORD)
+                     RIDFLD  (AUDIT-ORDER-CHANGE-KEY)
+                     RESP    (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE         =  DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA010'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'WRITE AUDIT ORDER CHANGE'
+                                       TO WPCE-COMMAND
+               MOVE 'P10500'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P10500-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P10400-DLET-ORDER-SEGMENT                      *
