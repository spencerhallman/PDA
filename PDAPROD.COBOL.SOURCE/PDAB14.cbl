@@ -0,0 +1,627 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB14.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB14                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB14 IS A BATCH PROGRAM THAT READS THE  * 00000100
+      *             DB2 ORDER_LOG TABLE FOR A CALLER-SUPPLIED          * 00000110
+      *             DATE_YYMMDD RANGE (SUPPLIED ON A CONTROL CARD),    * 00000120
+      *             SUMMARIZES TOTAL_AMOUNT BY PURCHASE_TYPE, AND      * 00000130
+      *             WRITES ONE FIXED-FORMAT GENERAL LEDGER JOURNAL     * 00000140
+      *             RECORD PER PURCHASE TYPE TO A SEQUENTIAL EXTRACT   * 00000150
+      *             FILE THAT ACCOUNTING'S GL FEED CAN CONSUME, SO     * 00000160
+      *             REVENUE CAN BE BOOKED BY PURCHASE-TYPE CATEGORY    * 00000170
+      *             WITHOUT RE-DERIVING THE NUMBERS BY HAND FROM       * 00000180
+      *             AD HOC QUERIES.                                    * 00000190
+      *                                                               * 00000200
+      * FILES   :   ORDER LOG TABLE       -  DB2           (INPUT)    * 00000210
+      *             CONTROL CARD          -  SEQUENTIAL    (INPUT)    * 00000220
+      *             GL JOURNAL EXTRACT    -  SEQUENTIAL    (OUTPUT)   * 00000230
+      *                                                               * 00000240
+      ***************************************************************** 00000250
+      *             PROGRAM CHANGE LOG                                * 00000260
+      *             -------------------                               * 00000270
+      *                                                               * 00000280
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000290
+      *  --------   --------------------  --------------------------  * 00000300
+      *  08/09/2026 R. MCALLEN            NEW PROGRAM - GL JOURNAL    * 00000310
+      *                                   EXTRACT FROM ORDER_LOG BY   * 00000320
+      *                                   PURCHASE TYPE               * 00000330
+      *                                                               * 00000340
+      ***************************************************************** 00000350
+           EJECT                                                        00000360
+       ENVIRONMENT DIVISION.                                            00000370
+                                                                        00000380
+       INPUT-OUTPUT SECTION.                                            00000390
+                                                                        00000400
+       FILE-CONTROL.                                                    00000410
+                                                                        00000420
+           SELECT CONTROL-CARD        ASSIGN TO ICNTLCRD.               00000430
+           SELECT GL-JOURNAL-EXTRACT  ASSIGN TO GLEXTR.                 00000440
+           EJECT                                                        00000450
+       DATA DIVISION.                                                   00000460
+                                                                        00000470
+       FILE SECTION.                                                    00000480
+                                                                        00000490
+       FD  CONTROL-CARD                                                 00000500
+           LABEL RECORDS ARE STANDARD                                   00000510
+           RECORDING MODE IS F                                          00000520
+           RECORD CONTAINS 80 CHARACTERS                                00000530
+           BLOCK CONTAINS 0 CHARACTERS.                                 00000540
+                                                                        00000550
+       01  CONTROL-CARD-REC            PIC X(80).                       00000560
+                                                                        00000570
+       FD  GL-JOURNAL-EXTRACT                                           00000580
+           RECORDING MODE IS F                                          00000590
+           LABEL RECORDS ARE STANDARD.                                  00000600
+                                                                        00000610
+       01  GL-JOURNAL-RECORD              PIC X(80).                    00000620
+           EJECT                                                        00000630
+       WORKING-STORAGE SECTION.                                         00000640
+                                                                        00000650
+      ***************************************************************** 00000660
+      *    SWITCHES                                                   * 00000670
+      ***************************************************************** 00000680
+                                                                        00000690
+       01  WS-SWITCHES.                                                 00000700
+           05  WS-END-OF-DB2-SW        PIC X     VALUE 'N'.             00000710
+               88  END-OF-DB2                    VALUE 'Y'.             00000720
+           EJECT                                                        00000730
+      ***************************************************************** 00000740
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000750
+      ***************************************************************** 00000760
+                                                                        00000770
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000780
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00000790
+           03  WS-ORDERS-READ          PIC S9(7) VALUE +0       COMP-3. 00000800
+           03  WS-GRAND-TOTAL-AMOUNT   PIC S9(9)V9(2)                   00000810
+                                       VALUE +0       COMP-3.           00000820
+           03  WS-DATE.                                                 00000830
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00000840
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00000850
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00000860
+           EJECT                                                        00000870
+      ***************************************************************** 00000880
+      *    CONTROL CARD AREA - FROM/TO DATE_YYMMDD RANGE              * 00000890
+      ***************************************************************** 00000900
+                                                                        00000910
+       01  WS-CONTROL-CARD.                                             00000920
+           03  FILLER                  PIC X(5)  VALUE 'FROM='.         00000930
+           03  WS-CC-FROM-DATE         PIC X(6)  VALUE ZEROES.          00000940
+           03  FILLER                  PIC X(4)  VALUE ' TO='.          00000950
+           03  WS-CC-TO-DATE           PIC X(6)  VALUE ZEROES.          00000960
+           EJECT                                                        00000970
+      ***************************************************************** 00000980
+      *    PURCHASE TYPE SUMMARY WORKING TABLE                        * 00000990
+      *    ONE ENTRY PER DISTINCT PURCHASE_TYPE FOUND ON ORDER_LOG    * 00001000
+      *    FOR THE CONTROL-CARD DATE RANGE, ACCUMULATING THE ORDER    * 00001010
+      *    COUNT AND TOTAL_AMOUNT FOR THAT PURCHASE TYPE.             * 00001020
+      ***************************************************************** 00001030
+                                                                        00001040
+       01  WS-PURCHASE-TYPE-SUMMARY-CONTROL.                            00001050
+           05  WS-PT-MAX               PIC S9(4) COMP VALUE +25.        00001060
+           05  WS-PT-CNT               PIC S9(4) COMP VALUE ZEROES.     00001070
+                                                                        00001080
+       01  WS-PURCHASE-TYPE-SUMMARY-TABLE.                               00001090
+           05  WS-PT-ENTRY             OCCURS 25 TIMES                  00001100
+                                       INDEXED BY WS-PT-NDX.            00001110
+               10  WS-PT-PURCHASE-TYPE PIC X(3)  VALUE SPACES.          00001120
+               10  WS-PT-ORDER-COUNT   PIC S9(7) COMP-3 VALUE ZEROES.   00001130
+               10  WS-PT-TOTAL-AMOUNT  PIC S9(9)V9(2)                   00001140
+                                       COMP-3 VALUE ZEROES.             00001150
+           EJECT                                                        00001160
+      ***************************************************************** 00001170
+      *    GL JOURNAL EXTRACT RECORD BUILD AREA                       * 00001180
+      *    RECORD-TYPE 'HD' - ONE HEADER CARRYING THE DATE RANGE      * 00001190
+      *    RECORD-TYPE 'DT' - ONE DETAIL PER PURCHASE TYPE            * 00001200
+      *    RECORD-TYPE 'TL' - ONE TRAILER CARRYING THE CONTROL TOTALS * 00001210
+      ***************************************************************** 00001220
+                                                                        00001230
+       01  WS-GL-JOURNAL-LINE.                                          00001240
+           05  WS-GLJ-RECORD-TYPE      PIC X(2)  VALUE SPACES.          00001250
+           05  FILLER                  PIC X     VALUE SPACE.           00001260
+           05  WS-GLJ-PURCHASE-TYPE    PIC X(3)  VALUE SPACES.          00001270
+           05  FILLER                  PIC X     VALUE SPACE.           00001280
+           05  WS-GLJ-FROM-DATE        PIC X(6)  VALUE SPACES.          00001290
+           05  FILLER                  PIC X     VALUE SPACE.           00001300
+           05  WS-GLJ-TO-DATE          PIC X(6)  VALUE SPACES.          00001310
+           05  FILLER                  PIC X     VALUE SPACE.           00001320
+           05  WS-GLJ-TOTAL-AMOUNT     PIC 9(9)V9(2) VALUE ZEROES.      00001330
+           05  FILLER                  PIC X     VALUE SPACE.           00001340
+           05  WS-GLJ-ORDER-COUNT      PIC 9(7)  VALUE ZEROES.          00001350
+           05  FILLER                  PIC X(40) VALUE SPACES.          00001360
+           EJECT                                                        00001370
+      ***************************************************************** 00001380
+      *    DISPLAY AREA                                               * 00001390
+      ***************************************************************** 00001400
+                                                                        00001410
+       01  WS-DISPLAY-LINES.                                            00001420
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00001430
+           03  WS-DL-BLANK.                                             00001440
+               05  FILLER         PIC X(01) VALUE '*'.                  00001450
+               05  FILLER         PIC X(78) VALUE SPACES.               00001460
+               05  FILLER         PIC X(01) VALUE '*'.                  00001470
+           03  WS-DL-LINE.                                              00001480
+               05  FILLER         PIC X(01) VALUE '*'.                  00001490
+               05  WS-DL-LINE-TEXT                                      00001500
+                                  PIC X(78) VALUE SPACES.               00001510
+               05  FILLER         PIC X(01) VALUE '*'.                  00001520
+           03  WS-DL-RUN-DATE.                                          00001530
+               05  FILLER         PIC X(01) VALUE '*'.                  00001540
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               00001550
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               00001560
+               05  FILLER         PIC X(01) VALUE '/'.                  00001570
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               00001580
+               05  FILLER         PIC X(01) VALUE '/'.                  00001590
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               00001600
+               05  FILLER         PIC X(56) VALUE SPACES.               00001610
+               05  FILLER         PIC X(01) VALUE '*'.                  00001620
+           03  WS-DL-RANGE.                                             00001630
+               05  FILLER         PIC X(01) VALUE '*'.                  00001640
+               05  FILLER         PIC X(14) VALUE '  DATE RANGE ='.     00001650
+               05  WS-DL-R-FROM   PIC X(06) VALUE SPACES.               00001660
+               05  FILLER         PIC X(04) VALUE ' TO '.               00001670
+               05  WS-DL-R-TO     PIC X(06) VALUE SPACES.               00001680
+               05  FILLER         PIC X(48) VALUE SPACES.               00001690
+               05  FILLER         PIC X(01) VALUE '*'.                  00001700
+           03  WS-DL-TOTAL.                                             00001710
+               05  FILLER         PIC X(01) VALUE '*'.                  00001720
+               05  FILLER         PIC X(45) VALUE SPACES.               00001730
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          00001740
+               05  FILLER         PIC X(3)  VALUE ' - '.                00001750
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               00001760
+               05  FILLER         PIC X(01) VALUE '*'.                  00001770
+           EJECT                                                        00001780
+      ***************************************************************** 00001790
+      *    DB2  DEFINITIONS                                           * 00001800
+      ***************************************************************** 00001810
+                                                                        00001820
+      ***************************************************************** 00001830
+      *         SQL COMMUNICATIONS AREA                               * 00001840
+      ***************************************************************** 00001850
+                                                                        00001860
+           EXEC SQL                                                     00001870
+              INCLUDE SQLCA                                             00001880
+           END-EXEC.                                                    00001890
+           EJECT                                                        00001900
+           EXEC SQL                                                     00001910
+              INCLUDE DORDLOG                                           00001920
+           END-EXEC.                                                    00001930
+           EJECT                                                        00001940
+           EXEC SQL                                                     00001950
+               DECLARE GLEXTCUR CURSOR FOR                              00001960
+                   SELECT    PURCHASE_TYPE,                             00001970
+                             TOTAL_AMOUNT                                00001980
+                   FROM      ORDER_LOG                                  00001990
+                   WHERE     DATE_YYMMDD   >= :WS-CC-FROM-DATE          00002000
+                             AND DATE_YYMMDD <= :WS-CC-TO-DATE           00002010
+                   ORDER BY  PURCHASE_TYPE                              00002020
+           END-EXEC.                                                    00002030
+           EJECT                                                        00002040
+      ***************************************************************** 00002050
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00002060
+      ***************************************************************** 00002070
+                                                                        00002080
+           COPY PDAERRWS.                                               00002090
+                                                                        00002100
+       01  WS-PDA-BATCH-ERROR-01.                                       00002110
+           05  FILLER             PIC X     VALUE SPACES.               00002120
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             00002130
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          00002140
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB14'.             00002150
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      00002160
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               00002170
+                                                                        00002180
+       01  WS-PDA-BATCH-ERROR-02.                                       00002190
+           05  FILLER             PIC X(8)  VALUE SPACES.               00002200
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               00002210
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   00002220
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               00002230
+           EJECT                                                        00002240
+      ***************************************************************** 00002250
+      *    P R O C E D U R E    D I V I S I O N                       * 00002260
+      ***************************************************************** 00002270
+                                                                        00002280
+       PROCEDURE DIVISION.                                              00002290
+                                                                        00002300
+      ***************************************************************** 00002310
+      *                                                               * 00002320
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00002330
+      *                                                               * 00002340
+      *    FUNCTION :  PROGRAM ENTRY.  OPEN THE GL JOURNAL EXTRACT    * 00002350
+      *                FILE, READ AND VALIDATE THE CONTROL CARD,      * 00002360
+      *                ACCUMULATE TOTAL_AMOUNT BY PURCHASE_TYPE OVER  * 00002370
+      *                THE REQUESTED DATE RANGE, AND WRITE THE        * 00002380
+      *                HEADER, DETAIL AND TRAILER RECORDS.             * 00002390
+      *                                                               * 00002400
+      *    CALLED BY:  NONE                                           * 00002410
+      *                                                               * 00002420
+      ***************************************************************** 00002430
+                                                                        00002440
+       P00000-MAINLINE.                                                 00002450
+                                                                        00002460
+           OPEN OUTPUT GL-JOURNAL-EXTRACT.                              00002470
+                                                                        00002480
+           OPEN INPUT CONTROL-CARD.                                     00002490
+                                                                        00002500
+           READ CONTROL-CARD INTO WS-CONTROL-CARD                       00002510
+               AT END                                                   00002520
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                      00002530
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      00002540
+                   MOVE 'NO CONTROL FOUND' TO WPBE-MESSAGE              00002550
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               00002560
+                                                                        00002570
+           IF WS-CC-FROM-DATE NOT NUMERIC                               00002580
+              OR WS-CC-TO-DATE NOT NUMERIC                              00002590
+              OR WS-CC-FROM-DATE > WS-CC-TO-DATE                        00002600
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                      00002610
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      00002620
+                   MOVE 'INVALID DATE RANGE ON CONTROL CARD' TO         00002630
+                       WPBE-MESSAGE                                     00002640
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               00002650
+                                                                        00002660
+           CLOSE CONTROL-CARD.                                          00002670
+                                                                        00002680
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  00002690
+                                                                        00002700
+           DISPLAY ' '.                                                 00002710
+           DISPLAY WS-DL-ASTERISK.                                      00002720
+           DISPLAY WS-DL-BLANK.                                         00002730
+           MOVE '  PDAB14 - GENERAL LEDGER JOURNAL EXTRACT'             00002740
+               TO WS-DL-LINE-TEXT.                                      00002750
+           DISPLAY WS-DL-LINE.                                          00002760
+           MOVE SPACES TO WS-DL-RUN-DATE.                               00002770
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      00002780
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        00002790
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            00002800
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          00002810
+           DISPLAY WS-DL-RUN-DATE.                                      00002820
+           MOVE SPACES TO WS-DL-RANGE.                                  00002830
+           MOVE WS-CC-FROM-DATE TO WS-DL-R-FROM.                        00002840
+           MOVE WS-CC-TO-DATE TO WS-DL-R-TO.                            00002850
+           DISPLAY WS-DL-RANGE.                                         00002860
+           DISPLAY WS-DL-BLANK.                                         00002870
+           DISPLAY WS-DL-ASTERISK.                                      00002880
+           DISPLAY ' '.                                                 00002890
+                                                                        00002900
+           PERFORM P05000-WRITE-HEADER-RECORD THRU P05000-EXIT.         00002910
+                                                                        00002920
+           EXEC SQL                                                     00002930
+               OPEN GLEXTCUR                                            00002940
+           END-EXEC.                                                    00002950
+                                                                        00002960
+           IF SQLCODE NOT = +0                                          00002970
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00002980
+               MOVE 'PDAB14' TO WPDE-PROGRAM-ID                         00002990
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00003000
+               MOVE 'OPEN GLEXTCUR CURSOR' TO WPDE-FUNCTION             00003010
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          00003020
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00003030
+                                                                        00003040
+           PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT.                00003050
+                                                                        00003060
+           PERFORM P20000-ACCUMULATE-ORDER THRU P20000-EXIT             00003070
+               UNTIL END-OF-DB2.                                        00003080
+                                                                        00003090
+           EXEC SQL                                                     00003100
+               CLOSE GLEXTCUR                                           00003110
+           END-EXEC.                                                    00003120
+                                                                        00003130
+           IF SQLCODE NOT = +0                                          00003140
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00003150
+               MOVE 'PDAB14' TO WPDE-PROGRAM-ID                         00003160
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00003170
+               MOVE 'CLOSE GLEXTCUR CURSOR' TO WPDE-FUNCTION            00003180
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          00003190
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00003200
+                                                                        00003210
+           PERFORM P30000-WRITE-SUMMARY-RECORDS THRU P30000-EXIT.       00003220
+                                                                        00003230
+           PERFORM P40000-WRITE-TRAILER-RECORD THRU P40000-EXIT.        00003240
+                                                                        00003250
+           CLOSE GL-JOURNAL-EXTRACT.                                    00003260
+                                                                        00003270
+           DISPLAY ' '.                                                 00003280
+           DISPLAY WS-DL-ASTERISK.                                      00003290
+                                                                        00003300
+           MOVE 'ORDERS READ' TO WS-DL-T-TITLE.                         00003310
+           MOVE WS-ORDERS-READ TO WS-DL-T-CNT.                          00003320
+           DISPLAY WS-DL-TOTAL.                                         00003330
+                                                                        00003340
+           MOVE 'PURCHASE TYPES' TO WS-DL-T-TITLE.                      00003350
+           MOVE WS-PT-CNT TO WS-DL-T-CNT.                               00003360
+           DISPLAY WS-DL-TOTAL.                                         00003370
+                                                                        00003380
+           DISPLAY WS-DL-ASTERISK.                                      00003390
+           DISPLAY ' '.                                                 00003400
+                                                                        00003410
+           GOBACK.                                                      00003420
+                                                                        00003430
+       P00000-EXIT.                                                     00003440
+           EXIT.                                                        00003450
+           EJECT                                                        00003460
+      ***************************************************************** 00003470
+      *                                                               * 00003480
+      *    PARAGRAPH:  P05000-WRITE-HEADER-RECORD                     * 00003490
+      *                                                               * 00003500
+      *    FUNCTION :  BUILD AND WRITE THE GL EXTRACT HEADER RECORD,  * 00003510
+      *                RECORD-TYPE 'HD', CARRYING THE CONTROL-CARD    * 00003520
+      *                DATE RANGE THIS RUN WAS EXTRACTED FOR.         * 00003530
+      *                                                               * 00003540
+      *    CALLED BY:  P00000-MAINLINE                                * 00003550
+      *                                                               * 00003560
+      ***************************************************************** 00003570
+                                                                        00003580
+       P05000-WRITE-HEADER-RECORD.                                      00003590
+                                                                        00003600
+           MOVE SPACES TO WS-GL-JOURNAL-LINE.                           00003610
+           MOVE 'HD' TO WS-GLJ-RECORD-TYPE.                             00003620
+           MOVE WS-CC-FROM-DATE TO WS-GLJ-FROM-DATE.                    00003630
+           MOVE WS-CC-TO-DATE TO WS-GLJ-TO-DATE.                        00003640
+                                                                        00003650
+           MOVE WS-GL-JOURNAL-LINE TO GL-JOURNAL-RECORD.                00003660
+           WRITE GL-JOURNAL-RECORD.                                     00003670
+                                                                        00003680
+       P05000-EXIT.                                                     00003690
+           EXIT.                                                        00003700
+           EJECT                                                        00003710
+      ***************************************************************** 00003720
+      *                                                               * 00003730
+      *    PARAGRAPH:  P10000-GET-NEXT-DB2                            * 00003740
+      *                                                               * 00003750
+      *    FUNCTION :  FETCH THE NEXT ORDER_LOG ROW FOR THE REQUESTED * 00003760
+      *                DATE RANGE                                     * 00003770
+      *                                                               * 00003780
+      *    CALLED BY:  P00000-MAINLINE                                * 00003790
+      *                P20000-ACCUMULATE-ORDER                        * 00003800
+      *                                                               * 00003810
+      ***************************************************************** 00003820
+                                                                        00003830
+       P10000-GET-NEXT-DB2.                                             00003840
+                                                                        00003850
+           EXEC SQL                                                     00003860
+               FETCH  GLEXTCUR                                          00003870
+               INTO   :ORDER-LOG-PURCHASE-TYPE,                         00003880
+                      :ORDER-LOG-TOTAL-AMOUNT                           00003890
+           END-EXEC.                                                    00003900
+                                                                        00003910
+           EVALUATE TRUE                                                00003920
+               WHEN SQLCODE = +0                                        00003930
+                   CONTINUE                                             00003940
+               WHEN SQLCODE = +100                                      00003950
+                   MOVE 'Y' TO WS-END-OF-DB2-SW                         00003960
+               WHEN OTHER                                               00003970
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      00003980
+                   MOVE 'PDAB14' TO WPDE-PROGRAM-ID                     00003990
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     00004000
+                   MOVE 'FETCH GLEXTCUR CURSOR' TO WPDE-FUNCTION        00004010
+                   MOVE 'P10000' TO WPDE-PARAGRAPH                      00004020
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00004030
+           END-EVALUATE.                                                00004040
+                                                                        00004050
+       P10000-EXIT.                                                     00004060
+           EXIT.                                                        00004070
+           EJECT                                                        00004080
+      ***************************************************************** 00004090
+      *                                                               * 00004100
+      *    PARAGRAPH:  P20000-ACCUMULATE-ORDER                        * 00004110
+      *                                                               * 00004120
+      *    FUNCTION :  BUMP THE SUMMARY TABLE ENTRY FOR THE CURRENT   * 00004130
+      *                ORDER_LOG ROW'S PURCHASE_TYPE AND FETCH THE    * 00004140
+      *                NEXT ROW.                                      * 00004150
+      *                                                               * 00004160
+      *    CALLED BY:  P00000-MAINLINE                                * 00004170
+      *                                                               * 00004180
+      ***************************************************************** 00004190
+                                                                        00004200
+       P20000-ACCUMULATE-ORDER.                                         00004210
+                                                                        00004220
+           PERFORM P20100-FIND-OR-ADD-PURCHASE-TYPE THRU P20100-EXIT.   00004230
+                                                                        00004240
+           ADD +1                        TO WS-PT-ORDER-COUNT           00004250
+                                             (WS-PT-NDX).               00004260
+           ADD ORDER-LOG-TOTAL-AMOUNT    TO WS-PT-TOTAL-AMOUNT          00004270
+                                             (WS-PT-NDX).               00004280
+           ADD +1 TO WS-ORDERS-READ.                                    00004290
+                                                                        00004300
+           PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT.                00004310
+                                                                        00004320
+       P20000-EXIT.                                                     00004330
+           EXIT.                                                        00004340
+           EJECT                                                        00004350
+      ***************************************************************** 00004360
+      *                                                               * 00004370
+      *    PARAGRAPH:  P20100-FIND-OR-ADD-PURCHASE-TYPE               * 00004380
+      *                                                               * 00004390
+      *    FUNCTION :  SEARCH THE SUMMARY TABLE FOR THE CURRENT       * 00004400
+      *                ROW'S PURCHASE_TYPE.  IF NOT FOUND, ADD A NEW  * 00004410
+      *                ENTRY.  WS-PT-NDX POINTS TO THE ENTRY TO       * 00004420
+      *                UPDATE ON RETURN.                              * 00004430
+      *                                                               * 00004440
+      *    CALLED BY:  P20000-ACCUMULATE-ORDER                        * 00004450
+      *                                                               * 00004460
+      ***************************************************************** 00004470
+                                                                        00004480
+       P20100-FIND-OR-ADD-PURCHASE-TYPE.                                00004490
+                                                                        00004500
+           SET WS-PT-NDX TO +1.                                         00004510
+                                                                        00004520
+           SEARCH WS-PT-ENTRY                                           00004530
+               AT END                                                   00004540
+                   PERFORM P20200-ADD-NEW-PURCHASE-TYPE THRU            00004550
+                       P20200-EXIT                                      00004560
+               WHEN WS-PT-PURCHASE-TYPE (WS-PT-NDX) =                   00004570
+                       ORDER-LOG-PURCHASE-TYPE                          00004580
+                   CONTINUE                                             00004590
+           END-SEARCH.                                                  00004600
+                                                                        00004610
+       P20100-EXIT.                                                     00004620
+           EXIT.                                                        00004630
+           EJECT                                                        00004640
+      ***************************************************************** 00004650
+      *                                                               * 00004660
+      *    PARAGRAPH:  P20200-ADD-NEW-PURCHASE-TYPE                   * 00004670
+      *                                                               * 00004680
+      *    FUNCTION :  ADD A NEW ENTRY TO THE SUMMARY TABLE FOR A     * 00004690
+      *                PURCHASE_TYPE NOT SEEN BEFORE.  WS-PT-NDX      * 00004700
+      *                POINTS TO THE NEW ENTRY ON RETURN.  ENTRIES    * 00004710
+      *                BEYOND WS-PT-MAX ARE SIMPLY DROPPED - THE      * 00004720
+      *                TABLE IS NOT EXPECTED TO EXCEED THE NUMBER OF  * 00004730
+      *                PURCHASE TYPES PDA008/PDA108 OFFER.             * 00004740
+      *                                                               * 00004750
+      *    CALLED BY:  P20100-FIND-OR-ADD-PURCHASE-TYPE               * 00004760
+      *                                                               * 00004770
+      ***************************************************************** 00004780
+                                                                        00004790
+       P20200-ADD-NEW-PURCHASE-TYPE.                                    00004800
+                                                                        00004810
+           IF WS-PT-CNT NOT < WS-PT-MAX                                 00004820
+               SET WS-PT-NDX TO WS-PT-MAX                               00004830
+               GO TO P20200-EXIT.                                       00004840
+                                                                        00004850
+           ADD +1 TO WS-PT-CNT.                                         00004860
+           SET WS-PT-NDX TO WS-PT-CNT.                                  00004870
+           MOVE ORDER-LOG-PURCHASE-TYPE TO WS-PT-PURCHASE-TYPE          00004880
+                                             (WS-PT-NDX).               00004890
+                                                                        00004900
+       P20200-EXIT.                                                     00004910
+           EXIT.                                                        00004920
+           EJECT                                                        00004930
+      ***************************************************************** 00004940
+      *                                                               * 00004950
+      *    PARAGRAPH:  P30000-WRITE-SUMMARY-RECORDS                   * 00004960
+      *                                                               * 00004970
+      *    FUNCTION :  WRITE ONE GL EXTRACT DETAIL RECORD PER         * 00004980
+      *                PURCHASE TYPE FOUND ON THE SUMMARY TABLE.       * 00004990
+      *                                                               * 00005000
+      *    CALLED BY:  P00000-MAINLINE                                * 00005010
+      *                                                               * 00005020
+      ***************************************************************** 00005030
+                                                                        00005040
+       P30000-WRITE-SUMMARY-RECORDS.                                    00005050
+                                                                        00005060
+           PERFORM P30100-WRITE-DETAIL-RECORD THRU P30100-EXIT          00005070
+               VARYING WS-PT-NDX FROM +1 BY +1                          00005080
+                   UNTIL WS-PT-NDX > WS-PT-CNT.                         00005090
+                                                                        00005100
+       P30000-EXIT.                                                     00005110
+           EXIT.                                                        00005120
+           EJECT                                                        00005130
+      ***************************************************************** 00005140
+      *                                                               * 00005150
+      *    PARAGRAPH:  P30100-WRITE-DETAIL-RECORD                     * 00005160
+      *                                                               * 00005170
+      *    FUNCTION :  BUILD AND WRITE ONE GL EXTRACT DETAIL RECORD,  * 00005180
+      *                RECORD-TYPE 'DT', FOR THE CURRENT SUMMARY      * 00005190
+      *                TABLE ENTRY, AND ROLL ITS AMOUNT INTO THE      * 00005200
+      *                GRAND TOTAL FOR THE TRAILER RECORD.            * 00005210
+      *                                                               * 00005220
+      *    CALLED BY:  P30000-WRITE-SUMMARY-RECORDS                   * 00005230
+      *                                                               * 00005240
+      ***************************************************************** 00005250
+                                                                        00005260
+       P30100-WRITE-DETAIL-RECORD.                                      00005270
+                                                                        00005280
+           MOVE SPACES TO WS-GL-JOURNAL-LINE.                           00005290
+           MOVE 'DT' TO WS-GLJ-RECORD-TYPE.                             00005300
+           MOVE WS-PT-PURCHASE-TYPE (WS-PT-NDX)                         00005310
+                                  TO WS-GLJ-PURCHASE-TYPE.              00005320
+           MOVE WS-CC-FROM-DATE   TO WS-GLJ-FROM-DATE.                  00005330
+           MOVE WS-CC-TO-DATE     TO WS-GLJ-TO-DATE.                    00005340
+           MOVE WS-PT-TOTAL-AMOUNT (WS-PT-NDX)                          00005350
+                                  TO WS-GLJ-TOTAL-AMOUNT.               00005360
+           MOVE WS-PT-ORDER-COUNT (WS-PT-NDX)                           00005370
+                                  TO WS-GLJ-ORDER-COUNT.                00005380
+                                                                        00005390
+           MOVE WS-GL-JOURNAL-LINE TO GL-JOURNAL-RECORD.                00005400
+           WRITE GL-JOURNAL-RECORD.                                     00005410
+                                                                        00005420
+           ADD WS-PT-TOTAL-AMOUNT (WS-PT-NDX)                           00005430
+                                  TO WS-GRAND-TOTAL-AMOUNT.             00005440
+                                                                        00005450
+       P30100-EXIT.                                                     00005460
+           EXIT.                                                        00005470
+           EJECT                                                        00005480
+      ***************************************************************** 00005490
+      *                                                               * 00005500
+      *    PARAGRAPH:  P40000-WRITE-TRAILER-RECORD                    * 00005510
+      *                                                               * 00005520
+      *    FUNCTION :  BUILD AND WRITE THE GL EXTRACT TRAILER RECORD, * 00005530
+      *                RECORD-TYPE 'TL', CARRYING THE CONTROL TOTALS  * 00005540
+      *                FOR THIS RUN - TOTAL ORDERS READ AND GRAND     * 00005550
+      *                TOTAL AMOUNT ACROSS ALL PURCHASE TYPES.        * 00005560
+      *                                                               * 00005570
+      *    CALLED BY:  P00000-MAINLINE                                * 00005580
+      *                                                               * 00005590
+      ***************************************************************** 00005600
+                                                                        00005610
+       P40000-WRITE-TRAILER-RECORD.                                     00005620
+                                                                        00005630
+           MOVE SPACES TO WS-GL-JOURNAL-LINE.                           00005640
+           MOVE 'TL' TO WS-GLJ-RECORD-TYPE.                             00005650
+           MOVE WS-CC-FROM-DATE TO WS-GLJ-FROM-DATE.                    00005660
+           MOVE WS-CC-TO-DATE TO WS-GLJ-TO-DATE.                        00005670
+           MOVE WS-GRAND-TOTAL-AMOUNT TO WS-GLJ-TOTAL-AMOUNT.           00005680
+           MOVE WS-ORDERS-READ TO WS-GLJ-ORDER-COUNT.                   00005690
+                                                                        00005700
+           MOVE WS-GL-JOURNAL-LINE TO GL-JOURNAL-RECORD.                00005710
+           WRITE GL-JOURNAL-RECORD.                                     00005720
+                                                                        00005730
+       P40000-EXIT.                                                     00005740
+           EXIT.                                                        00005750
+           EJECT                                                        00005760
+      ***************************************************************** 00005770
+      *                                                               * 00005780
+      *    PARAGRAPH:  P99999-ABEND                                   * 00005790
+      *                                                               * 00005800
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 00005810
+      *                ERROR HAS BEEN ENCOUNTERED                     * 00005820
+      *                                                               * 00005830
+      *    CALLED BY:  VARIOUS                                        * 00005840
+      *                                                               * 00005850
+      ***************************************************************** 00005860
+                                                                        00005870
+       P99999-ABEND.                                                    00005880
+                                                                        00005890
+           DISPLAY ' '.                                                 00005900
+           DISPLAY WPEA-ERROR-01.                                       00005910
+           DISPLAY WPEA-ERROR-02.                                       00005920
+           DISPLAY WPEA-ERROR-03.                                       00005930
+           DISPLAY WPEA-ERROR-04.                                       00005940
+           DISPLAY WPEA-ERROR-05.                                       00005950
+           DISPLAY WPEA-ERROR-06.                                       00005960
+                                                                        00005970
+           EVALUATE TRUE                                                00005980
+               WHEN PDA-DB2-ERROR                                       00005990
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       00006000
+                   DISPLAY WPEA-ERROR-07                                00006010
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       00006020
+                   DISPLAY WPEA-ERROR-08                                00006030
+               WHEN OTHER                                               00006040
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     00006050
+                   DISPLAY WPEA-ERROR-07                                00006060
+                   DISPLAY WPEA-ERROR-06                                00006070
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     00006080
+                   DISPLAY WPEA-ERROR-08                                00006090
+           END-EVALUATE.                                                00006100
+                                                                        00006110
+           DISPLAY WPEA-ERROR-09.                                       00006120
+           DISPLAY WPEA-ERROR-10.                                       00006130
+           DISPLAY ' '.                                                 00006140
+                                                                        00006150
+           CLOSE GL-JOURNAL-EXTRACT.                                    00006160
+                                                                        00006170
+           MOVE 99 TO WS-RETURN-CODE.                                   00006180
+                                                                        00006190
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        00006200
+                                                                        00006210
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          00006220
+                                                                        00006230
+           GOBACK.                                                      00006240
+                                                                        00006250
+       P99999-EXIT.                                                     00006260
+           EXIT.                                                        00006270
