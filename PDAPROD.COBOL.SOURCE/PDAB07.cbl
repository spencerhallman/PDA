@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB07.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB07                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB07 IS A BATCH PROGRAM THAT WILL READ  * 00100000
+      *             THE PENDING ORDER FILE AND DELETE ANY LINE ITEM   * 00110000
+      *             THAT HAS NEVER BEEN SUBMITTED AND HAS SAT ON THE  * 00120000
+      *             FILE LONGER THAN A PARAMETER CONTROLLED NUMBER    * 00130000
+      *             OF DAYS.  A PARM WILL BE SUPPLIED THAT SPECIFIES  * 00140000
+      *             A NUMBER OF DAYS.  IF NO PARM IS SUPPLIED, THEN   * 00150000
+      *             THE DEFAULT WILL BE 60 DAYS.  THE AGE OF EACH     * 00160000
+      *             PENDING ORDER LINE IS CALCULATED FROM             * 00170000
+      *             PENDING-ORDER-DATE-ADDED USING SUBROUTINE PDAS01. * 00180000
+      *                                                               * 00190000
+      * FILES   :   CONTROL CARD          -  SEQUENTIAL   (INPUT)    * 00200000
+      *             PENDING ORDER FILE    -  VSAM KSDS     (UPDATE)   * 00210000
+      *                                                               * 00220000
+      ***************************************************************** 00230000
+      *             PROGRAM CHANGE LOG                                * 00240000
+      *             -------------------                               * 00250000
+      *                                                               * 00260000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00270000
+      *  --------   --------------------  --------------------------  * 00280000
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00290000
+      *                                                               * 00300000
+      ***************************************************************** 00310000
+           EJECT                                                        00320000
+       ENVIRONMENT DIVISION.                                            00330000
+                                                                         00340000
+       INPUT-OUTPUT SECTION.                                            00350000
+                                                                         00360000
+       FILE-CONTROL.                                                    00370000
+                                                                         00380000
+           SELECT CONTROL-CARD         ASSIGN TO ICNTLCRD.              00390000
+                                                                         00400000
+           SELECT VSAM-PENDING-ORDER   ASSIGN TO VPENDORD               00410000
+                                       ORGANIZATION IS INDEXED          00420000
+                                       ACCESS IS SEQUENTIAL             00430000
+                                       RECORD KEY IS PENDING-ORDER-KEY  00440000
+                                       FILE STATUS IS WS-PENDORD-STATUS.00450000
+           EJECT                                                        00460000
+       DATA DIVISION.                                                   00470000
+                                                                         00480000
+       FILE SECTION.                                                    00490000
+                                                                         00500000
+       FD CONTROL-CARD                                                  00510000
+           LABEL RECORDS ARE STANDARD                                   00520000
+           RECORDING MODE IS F                                          00530000
+           RECORD CONTAINS 80 CHARACTERS                                00540000
+           BLOCK CONTAINS 27920 CHARACTERS.                             00550000
+                                                                         00560000
+       01  CONTROL-CARD-REC            PIC X(80).                       00570000
+                                                                         00580000
+       FD  VSAM-PENDING-ORDER                                           00590000
+           RECORD CONTAINS 100 CHARACTERS.                              00600000
+                                                                         00610000
+           COPY VPENDORD.                                               00620000
+           EJECT                                                        00630000
+       WORKING-STORAGE SECTION.                                         00640000
+                                                                         00650000
+      ***************************************************************** 00660000
+      *    SWITCHES                                                   * 00670000
+      ***************************************************************** 00680000
+                                                                         00690000
+       01  WS-SWITCHES.                                                 00700000
+           05  WS-END-OF-PROCESS-SW    PIC X     VALUE 'N'.             00710000
+               88  END-OF-PROCESS                VALUE 'Y'.             00720000
+           EJECT                                                        00730000
+      ***************************************************************** 00740000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00750000
+      ***************************************************************** 00760000
+                                                                         00770000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00780000
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00790000
+           03  WS-PENDORD-STATUS       PIC XX    VALUE SPACES.          00800000
+               88  PENDORDR-OK                   VALUE '  ' '00'.       00810000
+               88  PENDORDR-NOTFOUND             VALUE '23'.            00820000
+               88  PENDORDR-EMPTY                VALUE '47'.            00830000
+               88  PENDORDR-END                  VALUE '10'.            00840000
+           03  WS-PENDORDR-DEL         PIC S9(5) VALUE +0       COMP-3. 00850000
+           03  WS-PENDORDR-TOT         PIC S9(5) VALUE +0       COMP-3. 00860000
+           03  WS-DATE.                                                 00870000
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00880000
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00890000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00900000
+           EJECT                                                        00920000
+      ***************************************************************** 00930000
+      *    CONTROL CARD AREA                                          * 00940000
+      ***************************************************************** 00950000
+                                                                         00960000
+       01  WS-CONTROL-CARD.                                             00970000
+           03  FILLER                  PIC X(5)  VALUE 'DAYS='.         00980000
+           03  WS-CC-DAYS              PIC 9(3)  VALUE ZEROES.          00990000
+           EJECT                                                        01000000
+      ***************************************************************** 01010000
+      *    DISPLAY AREA                                               * 01020000
+      ***************************************************************** 01030000
+                                                                         01040000
+       01  WS-DISPLAY-LINES.                                            01050000
+           03  WS-DL-ASTERISK.                                          01060000
+               05  FILLER         PIC XX    VALUE SPACES.               01070000
+               05  FILLER         PIC X(68) VALUE ALL '*'.              01080000
+           03  WS-DL-SPACER.                                            01090000
+               05  FILLER         PIC X(69) VALUE '  *'.                01100000
+               05  FILLER         PIC X     VALUE '*'.                  01110000
+           03  WS-DL-TITLE.                                             01120000
+               05  FILLER    PIC X(21) VALUE '  *  PDAB07 - PURGE '.    01130000
+               05  FILLER    PIC X(21) VALUE 'STALE PENDING ORDER '.    01140000
+               05  FILLER    PIC X(19) VALUE 'LINE ITEMS FROM   '.      01150000
+               05  FILLER    PIC X(9)  VALUE 'VSAM    *'.               01160000
+           03  WS-DL-DATE.                                              01170000
+               05  FILLER         PIC X(18) VALUE '  *        DATE ='.  01180000
+               05  WS-DL-D-MONTH  PIC XX    VALUE SPACES.               01190000
+               05  FILLER         PIC X     VALUE '/'.                  01200000
+               05  WS-DL-D-DAY    PIC XX    VALUE SPACES.               01210000
+               05  FILLER         PIC X     VALUE '/'.                  01220000
+               05  WS-DL-D-YEAR   PIC X(4)  VALUE SPACES.               01230000
+               05  FILLER         PIC X(41) VALUE SPACES.               01240000
+               05  FILLER         PIC X     VALUE '*'.                  01250000
+           03  WS-DL-DAYS.                                              01260000
+               05  FILLER         PIC X(18) VALUE '  *    PURGE ALL '.  01270000
+               05  FILLER         PIC X(18) VALUE 'PENDING ORDER LINE'.  01280000
+               05  FILLER         PIC X(18) VALUE 'S OLDER THAN THIS '.  01290000
+               05  WS-DL-CC-DAYS  PIC 9(3)  VALUE ZEROES.               01300000
+               05  FILLER         PIC X(13) VALUE ' DAYS       *'.      01310000
+           03  WS-DL-DELETED.                                           01320000
+               05  FILLER         PIC X(10) VALUE '  *'.                01330000
+               05  WS-DL-D-CNT    PIC ZZ,ZZ9.                           01340000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01350000
+               05  WS-DL-D-TITLE  PIC X(50) VALUE SPACES.               01360000
+               05  FILLER         PIC X     VALUE '*'.                  01370000
+           EJECT                                                        01380000
+      ***************************************************************** 01390000
+      *    SUBROUTINE PARAMETER / WORK AREAS                          * 01400000
+      ***************************************************************** 01410000
+                                                                         01420000
+           COPY PDAS01CY.                                               01430000
+           EJECT                                                        01440000
+      ***************************************************************** 01450000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 01460000
+      ***************************************************************** 01470000
+                                                                         01480000
+           COPY PDAERRWS.                                               01490000
+                                                                         01500000
+       01  WS-PDA-BATCH-ERROR-01.                                       01510000
+           05  FILLER             PIC X     VALUE SPACES.               01520000
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             01530000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          01540000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB07'.             01550000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      01560000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               01570000
+                                                                         01580000
+       01  WS-PDA-BATCH-ERROR-02.                                       01590000
+           05  FILLER             PIC X(8)  VALUE SPACES.               01600000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               01610000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   01620000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               01630000
+           EJECT                                                        01640000
+      ***************************************************************** 01650000
+      *    P R O C E D U R E    D I V I S I O N                       * 01660000
+      ***************************************************************** 01670000
+                                                                         01680000
+       PROCEDURE DIVISION.                                              01690000
+                                                                         01700000
+                                                                         01710000
+      ***************************************************************** 01720000
+      *                                                               * 01730000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 01740000
+      *                                                               * 01750000
+      *    FUNCTION :  PROGRAM ENTRY, OPEN FILES, PROCESS.            * 01760000
+      *                                                               * 01770000
+      *    CALLED BY:  NONE                                           * 01780000
+      *                                                               * 01790000
+      ***************************************************************** 01800000
+                                                                         01810000
+       P00000-MAINLINE.                                                 01820000
+                                                                         01830000
+           OPEN INPUT CONTROL-CARD.                                     01840000
+                                                                         01850000
+           READ CONTROL-CARD INTO WS-CONTROL-CARD                       01860000
+               AT END                                                   01870000
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     01880000
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      01890000
+                   MOVE 'NO CONTROL FOUND' TO WPBE-MESSAGE              01900000
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               01910000
+                                                                         01920000
+           IF WS-CC-DAYS NOT NUMERIC                                    01930000
+               MOVE 60 TO WS-CC-DAYS                                    01940000
+           END-IF.                                                      01950000
+                                                                         01960000
+           CLOSE CONTROL-CARD.                                          01970000
+                                                                         01980000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  01990000
+           MOVE WS-DATE-MONTH TO WS-DL-D-MONTH.                         02000000
+           MOVE WS-DATE-DAY TO WS-DL-D-DAY.                             02010000
+           MOVE WS-DATE-YEAR TO WS-DL-D-YEAR.                           02020000
+           MOVE WS-CC-DAYS TO WS-DL-CC-DAYS.                            02030000
+                                                                         02040000
+           DISPLAY ' '.                                                 02050000
+           DISPLAY WS-DL-ASTERISK.                                      02060000
+           DISPLAY WS-DL-SPACER.                                        02070000
+           DISPLAY WS-DL-TITLE.                                         02080000
+           DISPLAY WS-DL-SPACER.                                        02090000
+           DISPLAY WS-DL-DATE.                                          02100000
+           DISPLAY WS-DL-SPACER.                                        02110000
+           DISPLAY WS-DL-DAYS.                                          02120000
+           DISPLAY WS-DL-SPACER.                                        02130000
+           DISPLAY WS-DL-ASTERISK.                                      02140000
+                                                                         02150000
+           OPEN I-O VSAM-PENDING-ORDER.                                 02160000
+                                                                         02170000
+           PERFORM P10000-PROCESS THRU P10000-EXIT                      02180000
+               UNTIL END-OF-PROCESS.                                    02190000
+                                                                         02200000
+           CLOSE VSAM-PENDING-ORDER.                                    02210000
+                                                                         02220000
+           DISPLAY ' '.                                                 02230000
+           DISPLAY ' '.                                                 02240000
+           DISPLAY WS-DL-ASTERISK.                                      02250000
+           DISPLAY WS-DL-SPACER.                                        02260000
+                                                                         02270000
+           MOVE 'TOTAL VSAM PENDING ORDER LINES PURGED' TO              02280000
+               WS-DL-D-TITLE.                                           02290000
+           MOVE WS-PENDORDR-TOT TO WS-DL-D-CNT.                         02300000
+                                                                         02310000
+           DISPLAY WS-DL-DELETED.                                       02320000
+           DISPLAY WS-DL-SPACER.                                        02330000
+           DISPLAY WS-DL-ASTERISK.                                      02340000
+           DISPLAY ' '.                                                 02350000
+                                                                         02360000
+           GOBACK.                                                      02370000
+                                                                         02380000
+       P00000-EXIT.                                                     02390000
+           EXIT.                                                        02400000
+           EJECT                                                        02410000
+      ***************************************************************** 02420000
+      *                                                               * 02430000
+      *    PARAGRAPH:  P10000-PROCESS                                 * 02440000
+      *                                                               * 02450000
+      *    FUNCTION :  READ EACH PENDING ORDER LINE SEQUENTIALLY AND  * 02460000
+      *                DELETE IT IF IT HAS AGED PAST THE RETENTION    * 02470000
+      *                WINDOW SUPPLIED ON THE CONTROL CARD             * 02480000
+      *                                                               * 02490000
+      *    CALLED BY:  P00000-MAINLINE                                * 02500000
+      *                                                               * 02510000
+      ***************************************************************** 02520000
+                                                                         02530000
+       P10000-PROCESS.                                                  02540000
+                                                                         02550000
+           READ VSAM-PENDING-ORDER NEXT.                                02560000
+                                                                         02570000
+           EVALUATE TRUE                                                02580000
+               WHEN PENDORDR-OK                                         02590000
+                   CONTINUE                                             02600000
+               WHEN PENDORDR-END                                        02610000
+               WHEN PENDORDR-EMPTY                                      02620000
+                   MOVE 'Y' TO WS-END-OF-PROCESS-SW                     02630000
+                   GO TO P10000-EXIT                                    02640000
+               WHEN OTHER                                               02650000
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     02660000
+                   MOVE 'P10000' TO WPBE-PARAGRAPH                      02670000
+                   MOVE 'READ NEXT ERROR ON VSAM PENDORDR' TO           02680000
+                       WPBE-MESSAGE                                     02690000
+                   MOVE WS-PENDORD-STATUS TO WPBE-FILE-STATUS           02700000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                02710000
+           END-EVALUATE.                                                02720000
+                                                                         02730000
+           IF PENDING-ORDER-DATE-ADDED = ZEROES                         02740000
+               GO TO P10000-EXIT                                        02750000
+           END-IF.                                                      02760000
+                                                                         02770000
+           PERFORM P20000-CHECK-AGE THRU P20000-EXIT.                   02780000
+                                                                         02790000
+           IF PDAS01-AGE-DAYS NOT > WS-CC-DAYS                          02800000
+               GO TO P10000-EXIT                                        02810000
+           END-IF.                                                      02820000
+                                                                         02830000
+           DELETE VSAM-PENDING-ORDER.                                   02840000
+                                                                         02850000
+           IF PENDORDR-OK                                               02860000
+               ADD +1 TO WS-PENDORDR-DEL                                02870000
+               ADD +1 TO WS-PENDORDR-TOT                                02880000
+           ELSE                                                         02890000
+               MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                         02900000
+               MOVE 'P10000' TO WPBE-PARAGRAPH                          02910000
+               MOVE 'DELETE ERROR ON VSAM PENDORDR' TO WPBE-MESSAGE     02920000
+               MOVE WS-PENDORD-STATUS TO WPBE-FILE-STATUS               02930000
+               PERFORM P99999-ABEND THRU P99999-EXIT                    02940000
+           END-IF.                                                      02950000
+                                                                         02960000
+       P10000-EXIT.                                                     02970000
+           EXIT.                                                        02980000
+           EJECT                                                        02990000
+      ***************************************************************** 03000000
+      *                                                               * 03010000
+      *    PARAGRAPH:  P20000-CHECK-AGE                               * 03020000
+      *                                                               * 03030000
+      *    FUNCTION :  CALL PDAS01 TO CALCULATE HOW MANY DAYS OLD THE * 03040000
+      *                CURRENT PENDING ORDER LINE IS                  * 03050000
+      *                                                               * 03060000
+      *    CALLED BY:  P10000-PROCESS                                 * 03070000
+      *                                                               * 03080000
+      ***************************************************************** 03090000
+                                                                         03100000
+       P20000-CHECK-AGE.                                                03110000
+                                                                         03120000
+           MOVE SPACES             TO PDAS01-PARMS.                     03130000
+           MOVE PENDING-ORDER-SEQUENCE TO PDAS01-ORDER-NUMBER.          03140000
+           MOVE PENDING-ORDER-DATE-ADDED(1:4) TO PDAS01-OD-YEAR.        03150000
+           MOVE PENDING-ORDER-DATE-ADDED(5:2) TO PDAS01-OD-MONTH.       03160000
+           MOVE PENDING-ORDER-DATE-ADDED(7:2) TO PDAS01-OD-DAY.         03170000
+           MOVE ZEROES              TO PDAS01-ORDER-COUNT               03180000
+                                        PDAS01-ORDER-DOLLAR-AMT.        03190000
+                                                                         03200000
+           CALL 'PDAS01' USING PDAS01-PARMS.                            03210000
+                                                                         03220000
+       P20000-EXIT.                                                     03230000
+           EXIT.                                                        03240000
+           EJECT                                                        03250000
+      ***************************************************************** 03260000
+      *                                                               * 03270000
+      *    PARAGRAPH:  P99999-ABEND                                   * 03280000
+      *                                                               * 03290000
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 03300000
+      *                ERROR HAS BEEN ENCOUNTERED                     * 03310000
+      *                                                               * 03320000
+      *    CALLED BY:  VARIOUS                                        * 03330000
+      *                                                               * 03340000
+      ***************************************************************** 03350000
+                                                                         03360000
+       P99999-ABEND.                                                    03370000
+                                                                         03380000
+           DISPLAY ' '.                                                 03390000
+           DISPLAY WPEA-ERROR-01.                                       03400000
+           DISPLAY WPEA-ERROR-02.                                       03410000
+           DISPLAY WPEA-ERROR-03.                                       03420000
+           DISPLAY WPEA-ERROR-04.                                       03430000
+           DISPLAY WPEA-ERROR-05.                                       03440000
+           DISPLAY WPEA-ERROR-06.                                       03450000
+           MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT.            03460000
+           DISPLAY WPEA-ERROR-07.                                       03470000
+           DISPLAY WPEA-ERROR-06.                                       03480000
+           MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT.            03490000
+           DISPLAY WPEA-ERROR-08.                                       03500000
+           DISPLAY WPEA-ERROR-09.                                       03510000
+           DISPLAY WPEA-ERROR-10.                                       03520000
+           DISPLAY ' '.                                                 03530000
+                                                                         03540000
+           MOVE 99 TO WS-RETURN-CODE.                                   03550000
+                                                                         03560000
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        03570000
+                                                                         03580000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          03590000
+                                                                         03600000
+           GOBACK.                                                      03610000
+                                                                         03620000
+       P99999-EXIT.                                                     03630000
+           EXIT.                                                        03640000
+           EJECT                                                        03650000
