@@ -18,6 +18,7 @@
       *                                                               *
       * FILES   :   ITEM_SUPPLIER           -  DB2       (READ-ONLY)  *
       *             PURCHASE_TYPES_TABLE    -  DB2       (UPDATE)     *
+      *             SHIPPER                 -  DB2       (READ-ONLY)  *
       *             PENDING_ORDER_FILE      -  VSAM KSDS (UPDATE)     *
       *             CUSTOMER_FILE           -  VSAM KSDS (UPDATE)     *
       *             ORDER_DATABASE          -  IMS-DLI   (UPDATE)     *
@@ -62,6 +63,12 @@
       *                                   TO ANYTHING BUT PENDING     *
       *                                   ORDER                       *
       *                                                               *
+      *  08/08/26   R. MCALLEN            ADDED OPTIONAL SHIPPER      *
+      *                                   NUMBER ENTRY/EDIT AGAINST   *
+      *                                   NEW SHIPPER TABLE (DB2),    *
+      *                                   CARRIER NAME DISPLAYED AND  *
+      *                                   STORED ON THE ORDER ROOT    *
+      *                                   SEGMENT                     *
       *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
@@ -153,7 +160,6 @@
            05  WMF-PSB-NAME            PIC X(8)  VALUE 'PDA009'.
            05  WMF-ITEM-PREFIX         PIC X(5)  VALUE SPACES.
            05  WMF-ITEM-NUMBER         PIC X(32) VALUE SPACES.
-           05  WMF-ITEM-SEQ            PIC 9(5)  VALUE ZEROES.
            05  WMF-CNT                 PIC S9(5) VALUE +0.
            05  WMF-ORDER-SEQUENCE      PIC S9(5) VALUE +0.
            05  WMF-ORDER-NUMBER        PIC 9(10) VALUE ZEROES.
@@ -203,6 +209,31 @@
            05  FILLER                  REDEFINES WMF-PO-NUMBER-EDIT.
                07  WMF-PO-NUMBER-01    PIC 9.
                07  WMF-PO-FILLER-01    PIC X(12).
+           05  WMF-SHIPPER-NUMBER      PIC 9(10) VALUE ZEROES.
+           05  WMF-SHIPPER-NUMBER-EDIT PIC X(10) VALUE SPACES.
+
+      *****************************************************************
+      *    PURCHASE TYPE SUMMARY TABLE -- ONE ENTRY PER DISTINCT      *
+      *    PURCHASE TYPE FOUND AMONG THE CUSTOMER'S PENDING ORDER     *
+      *    LINES.  BUILT BY P03145-BUILD-PURCHASE-TYPE-LIST AND USED  *
+      *    BY THE ORDER SUBMIT LOGIC TO CREATE ONE ORDER ROOT PER     *
+      *    DISTINCT TYPE.                                              *
+      *****************************************************************
+
+           05  WMF-PT-MAX              PIC S9(4) COMP VALUE +10.
+           05  WMF-PT-CNT              PIC S9(4) COMP VALUE ZEROES.
+           05  WMF-PT-ENTRY            OCCURS 10 TIMES
+                                       INDEXED BY WMF-PT-NDX.
+               10  WMF-PT-TYPE         PIC 9(03)       VALUE ZEROES.
+               10  WMF-PT-ORDER-NUMBER PIC 9(10)       VALUE ZEROES.
+               10  WMF-PT-NEXT-ITEM-SEQ
+                                       PIC 9(05)       VALUE ZEROES.
+               10  WMF-PT-TOTAL-COST   PIC S9(07)V99   VALUE +0
+                                       COMP-3.
+           05  WMF-PT-SCAN-TYPE        PIC 9(03)       VALUE ZEROES.
+           05  WMF-PT-LINE-COST        PIC S9(07)V99   VALUE +0 COMP-3.
+           05  WMF-SCAN-SEQ            PIC S9(05)      VALUE +0.
+
            05  WS-PDA009-WORKAREA.
                07  WPW-ORDER-CONFIRM   PIC X(24) VALUE SPACES.
                07  WPW-ORDER-MSG       PIC X(18) VALUE SPACES.
@@ -211,6 +242,11 @@
        01  PDASP1-PREFIX               PIC X(5)  VALUE SPACES.
        01  PDASP1-TOTAL-COST           PIC S9(15)V99 VALUE +0   COMP-3.
        01  PDASP1-STATUS               PIC X(4)  VALUE SPACES.
+       01  PDASP1-CATEGORY-COUNT       PIC 9(03) VALUE ZERO.
+       01  PDASP1-CATEGORY-SUBTOTAL-TABLE.
+           05  PDASP1-CATEGORY-SUBTOTAL-ENTRY OCCURS 20 TIMES.
+               10  PDASP1-CATEGORY-NAME     PIC X(32).
+               10  PDASP1-CATEGORY-SUBTOTAL PIC S9(13)V99 COMP-3.
 
       *****************************************************************
       *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
@@ -274,6 +310,9 @@
 
            COPY VCUSTOMR.
            EJECT
+
+           COPY VCUSTPAY.
+           EJECT
       *****************************************************************
       *    DB2  DEFINITIONS                                           *
       *****************************************************************
@@ -294,6 +333,10 @@
               INCLUDE DPURTYP
            END-EXEC.
            EJECT
+           EXEC SQL
+              INCLUDE DSHIPPER
+           END-EXEC.
+           EJECT
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
       *****************************************************************
@@ -308,6 +351,61 @@
            COPY PDAERRWS.
            EJECT
 
+      *****************************************************************
+      *    MQSERIES DEFINITIONS -- ORDER CONFIRMATION NOTIFICATION    *
+      *****************************************************************
+
+       01  MQS-OBJECT-DESCRIPTOR.
+           COPY CMQODV.
+           EJECT
+
+       01  MQS-MESSAGE-DESCRIPTOR.
+           COPY CMQMD2V.
+           EJECT
+
+       01  MQS-PUT-MESSAGE-OPTIONS.
+           COPY CMQPMOV.
+           EJECT
+
+       01  MQS-CONSTANTS.
+           COPY CMQV.
+           EJECT
+
+      *****************************************************************
+      *    MQSERIES MISCELLANEOUS APPLICATION FIELDS / VARIABLES      *
+      *****************************************************************
+
+       01  MQS-MISCELLANEOUS.
+           05  MQS-HCONN               PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-HOBJECT             PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-OPTIONS             PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-OBJECTTYPE          PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-BUFFERLENGTH        PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-DATALENGTH          PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-COMPCODE            PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-REASONCODE          PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-OBJECTNAME          PIC X(48)          VALUE SPACES.
+           05  MQS-MSGID               PIC X(24)          VALUE SPACES.
+           05  MQS-OBJECTTYPE-DESC     PIC X(15)          VALUE SPACES.
+
+           05  MQS-ORDER-CONF-QUEUE    PIC X(48)          VALUE
+               'PDAPROD.H01AC013.ORDERCONF.QUEUE'.
+           05  MQS-ORDER-CONF-QALIAS   PIC X(48)          VALUE
+               'PDAPROD.H01AC013.ORDERCONF.QUEUE.ALIAS'.
+
+      *****************************************************************
+      *    MQSERIES MESSAGE PUT ON ORDER CONFIRMATION QUEUE TO       *
+      *    NOTIFY THE CUSTOMER THAT THE ORDER WAS RECEIVED            *
+      *****************************************************************
+
+       01  MQS-BUFFER-OUT              PIC X(179)         VALUE SPACES.
+
+       01  MQS-ORDER-CONF-MESSAGE      REDEFINES MQS-BUFFER-OUT.
+           05  MQS-OC-ORDER-NUMBER     PIC X(10).
+           05  MQS-OC-ORDER-TOTAL-AMT  PIC S9(07)V99.
+           05  MQS-OC-CUSTOMER-ID      PIC X(32).
+           05  MQS-OC-EMAIL-ADDRESS    PIC X(128).
+
       *****************************************************************
       *    P R O G R A M     W O R K A R E A                          *
       *****************************************************************
@@ -610,7 +708,9 @@ JXW419     END-IF.
            EXEC SQL
                CALL PDASP1 (:PDASP1-PREFIX,
                             :PDASP1-TOTAL-COST,
-                            :PDASP1-STATUS)
+                            :PDASP1-STATUS,
+                            :PDASP1-CATEGORY-COUNT,
+                            :PDASP1-CATEGORY-SUBTOTAL-TABLE)
            END-EXEC.
 
            IF PDASP1-STATUS = '0000'
@@ -759,9 +859,18 @@ JXW419     END-IF.
            IF SUBMIT-ORDER-PKEY
                IF WPW-ORDER-CONFIRM = PM029-ORDER-PROCESSED
                    PERFORM P03130-SCHEDULE-PSB THRU P03130-EXIT
+                   PERFORM P03150-READ-PENDING-CNTL THRU P03150-EXIT
+                   MOVE ZEROES TO WMF-PT-CNT
+                   PERFORM P03145-BUILD-PURCHASE-TYPE-LIST
+                       THRU P03145-EXIT
+                       VARYING WMF-SCAN-SEQ FROM +1 BY +1
+                           UNTIL WMF-SCAN-SEQ > WMF-CNT
                    PERFORM P03140-GET-ORDER-CNTL THRU P03140-EXIT
+                   PERFORM P03141-ASSIGN-ORDER-NUMBERS
+                       THRU P03141-EXIT
+                       VARYING WMF-PT-NDX FROM +1 BY +1
+                           UNTIL WMF-PT-NDX > WMF-PT-CNT
                    PERFORM P03170-UPDATE-ORDER-CNTL THRU P03170-EXIT
-                   PERFORM P03150-READ-PENDING-CNTL THRU P03150-EXIT
                    MOVE -1 TO WMF-ORDER-SEQUENCE
                    EXEC CICS
                        HANDLE CONDITION
@@ -770,6 +879,12 @@ JXW419     END-IF.
                    PERFORM P03160-SUBMIT-ORDER THRU P03160-EXIT
                        UNTIL END-OF-PROCESS
                    PERFORM P03180-TERMINATE-PSB THRU P03180-EXIT
+                   IF CUSTOMER-EMAIL-OPT-IN
+                       PERFORM P04200-SEND-ORDER-CONFIRM
+                           THRU P04200-EXIT
+                           VARYING WMF-PT-NDX FROM +1 BY +1
+                               UNTIL WMF-PT-NDX > WMF-PT-CNT
+                   END-IF
                    MOVE 'N' TO WS-END-OF-PROCESS-SW
                    MOVE -1 TO WMF-ORDER-SEQUENCE
                    EXEC CICS
@@ -779,7 +894,13 @@ JXW419     END-IF.
                    PERFORM P03190-CANCEL-ORDER THRU P03190-EXIT
                        UNTIL END-OF-PROCESS
                    MOVE PM029-ORDER-PROCESSED TO WS-PDA009-WORKAREA
-                   MOVE ', ORDER NUMBER IS' TO WPW-ORDER-MSG
+                   IF WMF-PT-CNT > 1
+                       MOVE ', ORDERS STARTING'
+                                       TO WPW-ORDER-MSG
+                   ELSE
+                       MOVE ', ORDER NUMBER IS'
+                                       TO WPW-ORDER-MSG
+                   END-IF
                    MOVE WMF-ORDER-NUMBER TO WPW-ORDER-NUMBER
                    MOVE 'PDA002' TO PC-NEXT-PGRMID
                    MOVE WS-PDA009-WORKAREA TO PC-PROGRAM-WORKAREA
@@ -930,6 +1051,55 @@ JXW419     END-IF.
                    PERFORM P99500-PDA-ERROR THRU P99500-EXIT
            END-EVALUATE.
 
+           MOVE ZEROES TO WMF-SHIPPER-NUMBER.
+           MOVE SHIPI TO WMF-SHIPPER-NUMBER-EDIT.
+
+           INSPECT WMF-SHIPPER-NUMBER-EDIT
+               REPLACING LEADING SPACES BY ZEROES.
+
+           EVALUATE TRUE
+               WHEN SHIPI = LOW-VALUES
+               WHEN SHIPI = SPACES
+                   MOVE ZEROES TO WMF-SHIPPER-NUMBER
+               WHEN WMF-SHIPPER-NUMBER-EDIT NUMERIC
+                   MOVE WMF-SHIPPER-NUMBER-EDIT TO WMF-SHIPPER-NUMBER
+               WHEN OTHER
+                   MOVE -1 TO SHIPL
+                   MOVE DFHDFHI TO SHIPA
+                   MOVE PM057-INVALID-SHIPPER TO WMF-MESSAGE-AREA
+                   PERFORM P70000-ERROR-ROUTINE THRU P70000-EXIT
+                   GO TO P03120-EXIT
+           END-EVALUATE.
+
+           IF WMF-SHIPPER-NUMBER NOT = ZEROES
+               MOVE WMF-SHIPPER-NUMBER TO SHIPPER-NUMBER
+
+               EXEC SQL
+                   SELECT   CARRIER_NAME
+                   INTO     :SHIPPER-CARRIER-NAME
+                   FROM     SHIPPER
+                   WHERE    SHIPPER_NUMBER = :SHIPPER-NUMBER
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = +0
+                       MOVE WMF-SHIPPER-NUMBER TO SHIPO
+                       MOVE SHIPPER-CARRIER-NAME TO CARRO
+                   WHEN SQLCODE = +100
+                       MOVE -1 TO SHIPL
+                       MOVE DFHDFHI TO SHIPA
+                       MOVE PM057-INVALID-SHIPPER TO WMF-MESSAGE-AREA
+                       PERFORM P70000-ERROR-ROUTINE THRU P70000-EXIT
+                   WHEN OTHER
+                       MOVE 'DB2' TO WS-PDA-ERROR-TYPE
+                       MOVE 'PDA009' TO WPDE-PROGRAM-ID
+                       MOVE SQLCODE TO WPDE-DB2-SQLCODE
+                       MOVE 'SELECT' TO WPDE-FUNCTION
+                       MOVE 'P03120' TO WPDE-PARAGRAPH
+                       PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+               END-EVALUATE
+           END-IF.
+
            MOVE PONBRI TO WMF-PO-NUMBER-EDIT.
 
            INSPECT WMF-PO-NUMBER-EDIT
@@ -1094,6 +1264,147 @@ JXW419     END-IF.
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03141-ASSIGN-ORDER-NUMBERS                    *
+      *                                                               *
+      *    FUNCTION :  ASSIGN A CONSECUTIVE ORDER NUMBER, STARTING    *
+      *                AT WMF-ORDER-NUMBER, TO EACH DISTINCT          *
+      *                PURCHASE TYPE FOUND ON THE PENDING ORDER       *
+      *                LINES.  ONE ORDER ROOT SEGMENT WILL BE         *
+      *                CREATED PER ENTRY.                             *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03141-ASSIGN-ORDER-NUMBERS.
+
+           COMPUTE WMF-PT-ORDER-NUMBER (WMF-PT-NDX) =
+               WMF-ORDER-NUMBER + WMF-PT-NDX - 1.
+
+       P03141-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03145-BUILD-PURCHASE-TYPE-LIST                *
+      *                                                               *
+      *    FUNCTION :  READ EACH PENDING ORDER LINE AND BUILD THE     *
+      *                PURCHASE TYPE SUMMARY TABLE, ONE ENTRY PER     *
+      *                DISTINCT PURCHASE TYPE REPRESENTED.  A LINE    *
+      *                TAGGED WITH PURCHASE TYPE ZERO DEFAULTS TO     *
+      *                THE PURCHASE TYPE ENTERED ON THIS SCREEN.      *
+      *                ACCUMULATES EACH TYPE'S ORDER TOTAL AS IT      *
+      *                GOES.                                          *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03145-BUILD-PURCHASE-TYPE-LIST.
+
+           MOVE WMF-SCAN-SEQ            TO PENDING-ORDER-SEQUENCE.
+
+           PERFORM P03161-READ-PENDING-ORDER THRU P03161-EXIT.
+
+           MOVE PENDING-ORDER-PURCHASE-TYPE TO WMF-PT-SCAN-TYPE.
+
+           IF WMF-PT-SCAN-TYPE = ZEROES
+               MOVE WMF-PURCHASE-TYPE   TO WMF-PT-SCAN-TYPE
+           END-IF.
+
+           PERFORM P03146-FIND-OR-ADD-PURCHASE-TYPE THRU P03146-EXIT.
+
+           MOVE PENDING-ORDER-PREFIX    TO ITEM-SUPPLIER-ITEM-PREFIX.
+           MOVE PENDING-ORDER-ITEM-NUMBER
+                                        TO ITEM-SUPPLIER-ITEM-NUMBER.
+           MOVE PENDING-ORDER-SUPPLIER-ID
+                                        TO ITEM-SUPPLIER-SUPPLIER-ID.
+
+           EXEC SQL
+               SELECT  UNIT_PRICE
+               INTO    :ITEM-SUPPLIER-UNIT-PRICE
+               FROM    ITEM_SUPPLIER
+               WHERE   ITEM_PREFIX    = :ITEM-SUPPLIER-ITEM-PREFIX AND
+                       ITEM_NUMBER    = :ITEM-SUPPLIER-ITEM-NUMBER AND
+                       SUPPLIER_ID    = :ITEM-SUPPLIER-SUPPLIER-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = +0
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009' TO WPDE-PROGRAM-ID
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT ITEM-SUPPLIER' TO WPDE-FUNCTION
+               MOVE 'P03145' TO WPDE-PARAGRAPH
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+           END-IF.
+
+           MULTIPLY PENDING-ORDER-QUANTITY BY ITEM-SUPPLIER-UNIT-PRICE
+                                        GIVING WMF-PT-LINE-COST.
+
+           ADD WMF-PT-LINE-COST TO WMF-PT-TOTAL-COST (WMF-PT-NDX).
+
+       P03145-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03146-FIND-OR-ADD-PURCHASE-TYPE               *
+      *                                                               *
+      *    FUNCTION :  SEARCH THE PURCHASE TYPE SUMMARY TABLE FOR     *
+      *                WMF-PT-SCAN-TYPE.  IF NOT FOUND, ADD A NEW     *
+      *                ENTRY.  WMF-PT-NDX POINTS TO THE ENTRY TO      *
+      *                UPDATE ON RETURN.                              *
+      *                                                               *
+      *    CALLED BY:  P03145-BUILD-PURCHASE-TYPE-LIST                *
+      *                                                               *
+      *****************************************************************
+
+       P03146-FIND-OR-ADD-PURCHASE-TYPE.
+
+           SET WMF-PT-NDX TO +1.
+
+           SEARCH WMF-PT-ENTRY
+               AT END
+                   PERFORM P03147-ADD-NEW-PURCHASE-TYPE THRU P03147-EXIT
+               WHEN WMF-PT-TYPE (WMF-PT-NDX) = WMF-PT-SCAN-TYPE
+                   CONTINUE
+           END-SEARCH.
+
+       P03146-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03147-ADD-NEW-PURCHASE-TYPE                   *
+      *                                                               *
+      *    FUNCTION :  ADD A NEW ENTRY TO THE PURCHASE TYPE SUMMARY   *
+      *                TABLE FOR A TYPE NOT SEEN BEFORE.  WMF-PT-NDX  *
+      *                POINTS TO THE NEW ENTRY ON RETURN.  ENTRIES    *
+      *                BEYOND WMF-PT-MAX ARE SIMPLY FOLDED INTO THE   *
+      *                LAST ENTRY -- THE TABLE IS NOT EXPECTED TO     *
+      *                EXCEED THE NUMBER OF PURCHASE TYPES A SINGLE   *
+      *                CUSTOMER CAN HAVE ON FILE.                     *
+      *                                                               *
+      *    CALLED BY:  P03146-FIND-OR-ADD-PURCHASE-TYPE               *
+      *                                                               *
+      *****************************************************************
+
+       P03147-ADD-NEW-PURCHASE-TYPE.
+
+           IF WMF-PT-CNT NOT < WMF-PT-MAX
+               SET WMF-PT-NDX TO WMF-PT-MAX
+               GO TO P03147-EXIT
+           END-IF.
+
+           ADD 1 TO WMF-PT-CNT.
+           SET WMF-PT-NDX TO WMF-PT-CNT.
+           MOVE WMF-PT-SCAN-TYPE TO WMF-PT-TYPE (WMF-PT-NDX).
+
+       P03147-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P03150-READ-PENDING-CNTL                       *
       *                                                               *
       *    FUNCTION :  READ THE ZERO RECORD FROM THE PENDING ORDER    *
@@ -1145,6 +1456,12 @@ JXW419     END-IF.
 
            IF WMF-ORDER-SEQUENCE > WMF-CNT
                PERFORM P03164-UPDATE-ORDER-ROOT THRU P03164-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT
+               PERFORM P03165-UPDATE-PURCHASE-TYPE-TOTALS
+                   THRU P03165-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT
                MOVE 'Y' TO WS-END-OF-PROCESS-SW
                GO TO P03160-EXIT
            END-IF.
@@ -1155,25 +1472,26 @@ JXW419     END-IF.
 
            IF PENDING-ORDER-SEQUENCE = 0
                PERFORM P03162-BUILD-ORDER-ROOT THRU P03162-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT
                GO TO P03160-EXIT
            END-IF.
 
            PERFORM P03163-BUILD-ORDER-ITEM THRU P03163-EXIT.
 
       *****************************************************************
-      *    UPDATE CUSTOMER FILE AND PURCHASE TYPE TABLE LAST ORDER    *
-      *    AMOUNT FIELDS                                              *
+      *    UPDATE CUSTOMER FILE LAST ORDER AMOUNT FIELD.  THE          *
+      *    PURCHASE TYPE TABLE IS UPDATED ONCE PER DISTINCT TYPE BY    *
+      *    P03165-UPDATE-PURCHASE-TYPE-TOTALS AFTER ALL ITEMS HAVE     *
+      *    BEEN PROCESSED.                                             *
       *****************************************************************
 
            MOVE PC-USERID-NUMBER TO CUSTOMER-PREFIX.
            MOVE PC-CUSTOMER-ID TO CUSTOMER-ID.
            PERFORM P04000-UPDATE-CUSTOMER  THRU P04000-EXIT.
 
-           MOVE PC-USERID-NUMBER   TO PURCHASE-TYPE-PREFIX.
-           MOVE WMF-PURCHASE-TYPE  TO PURCHASE-TYPE-TYPE.
-           MOVE ORDER-TOTAL-AMOUNT TO PURCHASE-TYPE-LAST-ORDER-AMT.
-           PERFORM P04100-UPDATE-PURCHASE-TYPE
-                                           THRU P04100-EXIT.
+           PERFORM P04150-UPDATE-CUST-PAYMENT
+                                           THRU P04150-EXIT.
 
        P03160-EXIT.
            EXIT.
@@ -1223,30 +1541,18 @@ JXW419     END-IF.
 
            MOVE SPACES TO ORDER-SEGMENT.
            MOVE PC-USERID-NUMBER TO ORDER-PREFIX.
-           MOVE WMF-ORDER-NUMBER TO ORDER-NUMBER.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX) TO ORDER-NUMBER.
            MOVE WMF-PO-NUMBER TO ORDER-PURCHASE-NUMBER.
            MOVE WMD-DATE-YYMMDD TO ORDER-DATE-YYMMDD.
            MOVE 'IN PROGRESS' TO ORDER-STATUS.
-           MOVE PC-USERID-NUMBER TO PDASP1-PREFIX.
-
-           EXEC SQL
-               CALL PDASP1 (:PDASP1-PREFIX,
-                            :PDASP1-TOTAL-COST,
-                            :PDASP1-STATUS)
-           END-EXEC.
-
-           IF PDASP1-STATUS = '0000'
-               MOVE PDASP1-TOTAL-COST TO ORDER-TOTAL-AMOUNT
-           ELSE
-               MOVE 0 TO ORDER-TOTAL-AMOUNT
-           END-IF.
+           MOVE WMF-PT-TOTAL-COST (WMF-PT-NDX) TO ORDER-TOTAL-AMOUNT.
 
            MOVE +0 TO ORDER-NEXT-ITEM-SEQUENCE.
            MOVE PC-USERID-NUMBER TO ORDER-CUSTOMER-PREFIX.
            MOVE PC-CUSTOMER-ID TO ORDER-CUSTOMER-ID.
            MOVE PC-USERID-NUMBER TO ORDER-PURCHASE-TYPE-PREFIX.
-           MOVE WMF-PURCHASE-TYPE TO ORDER-PURCHASE-TYPE.
-           MOVE ZEROES TO ORDER-SHIPPER-NUMBER.
+           MOVE WMF-PT-TYPE (WMF-PT-NDX) TO ORDER-PURCHASE-TYPE.
+           MOVE WMF-SHIPPER-NUMBER TO ORDER-SHIPPER-NUMBER.
 
            EXEC DLI
                ISRT USING
@@ -1291,9 +1597,61 @@ JXW419     END-IF.
            MOVE SPACES TO ORDER-ITEM-SEGMENT.
            MOVE PC-USERID-NUMBER TO ORDER-ITEM-PREFIX.
 
-           ADD 1 TO WMF-ITEM-SEQ.
+           MOVE PENDING-ORDER-PURCHASE-TYPE TO WMF-PT-SCAN-TYPE.
+
+           IF WMF-PT-SCAN-TYPE = ZEROES
+               MOVE WMF-PURCHASE-TYPE   TO WMF-PT-SCAN-TYPE
+           END-IF.
+
+           PERFORM P03146-FIND-OR-ADD-PURCHASE-TYPE THRU P03146-EXIT.
+
+      *****************************************************************
+      *    REPOSITION DL/I ON THE ORDER ROOT FOR THIS LINE'S          *
+      *    PURCHASE TYPE BEFORE ADDING ITS ORDER ITEM SEGMENT.        *
+      *****************************************************************
 
-           MOVE WMF-ITEM-SEQ TO ORDER-ITEM-SEQUENCE.
+           MOVE PC-USERID-NUMBER TO ORDER-PREFIX.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX) TO ORDER-NUMBER.
+
+           EXEC DLI
+               GU USING
+                   PCB(1)
+                   SEGMENT(ORDER)
+                   INTO(ORDER-SEGMENT)
+                   SEGLENGTH(123)
+                   WHERE(ORDKEY=ORDER-KEY)
+                   FIELDLENGTH(15)
+           END-EXEC.
+
+           IF DIBSTAT NOT = SPACES
+               MOVE 'Y' TO WS-ERROR-FOUND-SW
+               MOVE 'IMS' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009' TO WPIE-PROGRAM-ID
+               MOVE 'P03163' TO WPIE-PARAGRAPH
+               MOVE 'GU' TO WPIE-FUNCTION-CODE
+               MOVE 'ORDER' TO WPIE-SEGMENT-NAME
+               MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME
+               MOVE DIBSTAT TO WPIE-STATUS-CODE
+               MOVE 'GU ORDER ROOT SEGMENT' TO WPIE-COMMAND
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+           END-IF.
+
+           IF WMF-PT-NEXT-ITEM-SEQ (WMF-PT-NDX) = 99999
+               MOVE 'Y' TO WS-ERROR-FOUND-SW
+               MOVE 'IMS' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009' TO WPIE-PROGRAM-ID
+               MOVE 'P03163' TO WPIE-PARAGRAPH
+               MOVE 'ISRT' TO WPIE-FUNCTION-CODE
+               MOVE 'ORDITEM' TO WPIE-SEGMENT-NAME
+               MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME
+               MOVE 'ORDER ITEM SEQUENCE OVERFLOW' TO WPIE-COMMAND
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+           END-IF.
+
+           ADD 1 TO WMF-PT-NEXT-ITEM-SEQ (WMF-PT-NDX).
+
+           MOVE WMF-PT-NEXT-ITEM-SEQ (WMF-PT-NDX)
+                                       TO ORDER-ITEM-SEQUENCE.
            MOVE PENDING-ORDER-QUANTITY TO ORDER-ITEM-QUANTITY.
            MOVE PENDING-ORDER-PREFIX TO ITEM-SUPPLIER-ITEM-PREFIX.
            MOVE PENDING-ORDER-ITEM-NUMBER TO ITEM-SUPPLIER-ITEM-NUMBER.
@@ -1363,7 +1721,7 @@ JXW419     END-IF.
        P03164-UPDATE-ORDER-ROOT.
 
            MOVE PC-USERID-NUMBER TO ORDER-PREFIX.
-           MOVE WMF-ORDER-NUMBER TO ORDER-NUMBER.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX) TO ORDER-NUMBER.
 
            EXEC DLI
                GU USING
@@ -1380,8 +1738,8 @@ JXW419     END-IF.
       *****************************************************************
 
            IF DIBSTAT = SPACES
-               ADD 1 TO WMF-ITEM-SEQ
-               MOVE WMF-ITEM-SEQ TO ORDER-NEXT-ITEM-SEQUENCE
+               MOVE WMF-PT-NEXT-ITEM-SEQ (WMF-PT-NDX)
+                                       TO ORDER-NEXT-ITEM-SEQUENCE
            ELSE
                MOVE 'Y' TO WS-ERROR-FOUND-SW
                MOVE 'IMS' TO WS-PDA-ERROR-TYPE
@@ -1429,6 +1787,31 @@ JXW419     END-IF.
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03165-UPDATE-PURCHASE-TYPE-TOTALS              *
+      *                                                               *
+      *    FUNCTION :  UPDATE THE PURCHASE TYPE LAST ORDER AMOUNT     *
+      *                FOR ONE ENTRY OF THE PURCHASE TYPE SUMMARY     *
+      *                TABLE -- ONE CALL PER DISTINCT PURCHASE TYPE   *
+      *                SUBMITTED IN THIS BATCH.                       *
+      *                                                               *
+      *    CALLED BY:  P03160-SUBMIT-ORDER                            *
+      *                                                               *
+      *****************************************************************
+
+       P03165-UPDATE-PURCHASE-TYPE-TOTALS.
+
+           MOVE PC-USERID-NUMBER TO PURCHASE-TYPE-PREFIX.
+           MOVE WMF-PT-TYPE (WMF-PT-NDX) TO PURCHASE-TYPE-TYPE.
+           MOVE WMF-PT-TOTAL-COST (WMF-PT-NDX)
+                                       TO PURCHASE-TYPE-LAST-ORDER-AMT.
+
+           PERFORM P04100-UPDATE-PURCHASE-TYPE THRU P04100-EXIT.
+
+       P03165-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P03170-UPDATE-ORDER-CNTL                       *
       *                                                               *
       *    FUNCTION :  UPDATE THE ORDER CONTROL RECORD WITH THE NEW   *
@@ -1458,7 +1841,8 @@ JXW419     END-IF.
       *****************************************************************
 
            IF DIBSTAT = SPACES
-               MOVE WMF-ORDER-NUMBER TO ORDER-PURCHASE-NUMBER
+               COMPUTE ORDER-PURCHASE-NUMBER =
+                   WMF-ORDER-NUMBER + WMF-PT-CNT - 1
            ELSE
                MOVE 'Y' TO WS-ERROR-FOUND-SW
                MOVE 'IMS' TO WS-PDA-ERROR-TYPE
@@ -1727,6 +2111,319 @@ JXW419     END-IF.
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P04150-UPDATE-CUST-PAYMENT                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RECORD THE CUSTOMER'S PAYMENT       *
+      *                AMOUNT AND DESCRIPTION ON THE CUSTOMER         *
+      *                PAYMENT FILE WHEN AN ORDER IS ADDED. THIS IS   *
+      *                THE FILE PDA017/PDAB17 READ TO ANSWER A        *
+      *                CUSTOMER'S PAYMENT INQUIRY.                    *
+      *                                                               *
+      *    CALLED BY:  P03160-SUBMIT-ORDER                            *
+      *                                                               *
+      *****************************************************************
+
+       P04150-UPDATE-CUST-PAYMENT.
+
+           MOVE 'CICS' TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA009' TO WPCE-PROGRAM-ID.
+           MOVE 'CICS READ' TO WPCE-COMMAND.
+           MOVE 'P04150' TO WPCE-PARAGRAPH.
+
+           MOVE CUSTOMER-ID TO CUSTOMER-PAYMENT-CUSTOMER-ID.
+
+      *****************************************************************
+      *    READ THE CUSTOMER PAYMENT RECORD FOR UPDATE. IF THIS IS    *
+      *    THE CUSTOMER'S FIRST RECORDED PAYMENT, ADD IT INSTEAD      *
+      *****************************************************************
+
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(P04160-ADD-CUST-PAYMENT)
+           END-EXEC.
+
+           EXEC CICS
+               READ
+                   FILE('PDAPAY')
+                   INTO(CUSTOMER-PAYMENT-RECORD)
+                   RIDFLD(CUSTOMER-PAYMENT-KEY)
+                   UPDATE
+           END-EXEC.
+
+           MOVE ORDER-TOTAL-AMOUNT TO CUSTOMER-PAYMENT-AMOUNT.
+           MOVE PURCHASE-TYPE-DESCRIPTION
+                                    TO CUSTOMER-PAYMENT-DESCRIPTION.
+
+           MOVE 'CICS REWRITE' TO WPCE-COMMAND.
+
+           EXEC CICS
+               REWRITE
+                   FILE('PDAPAY')
+                   FROM(CUSTOMER-PAYMENT-RECORD)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+           END-IF.
+
+           GO TO P04150-EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P04160-ADD-CUST-PAYMENT                        *
+      *                                                               *
+      *    FUNCTION :  FIRST PAYMENT RECORDED FOR THIS CUSTOMER --    *
+      *                ADD THE CUSTOMER PAYMENT RECORD.               *
+      *                                                               *
+      *    CALLED BY:  P04150-UPDATE-CUST-PAYMENT (VIA NOTFND)        *
+      *                                                               *
+      *****************************************************************
+
+       P04160-ADD-CUST-PAYMENT.
+
+           MOVE ORDER-TOTAL-AMOUNT TO CUSTOMER-PAYMENT-AMOUNT.
+           MOVE PURCHASE-TYPE-DESCRIPTION
+                                    TO CUSTOMER-PAYMENT-DESCRIPTION.
+
+           MOVE 'CICS WRITE' TO WPCE-COMMAND.
+
+           EXEC CICS
+               WRITE
+                   FILE('PDAPAY')
+                   FROM(CUSTOMER-PAYMENT-RECORD)
+                   RIDFLD(CUSTOMER-PAYMENT-KEY)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+           END-IF.
+
+       P04150-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P04200-SEND-ORDER-CONFIRM                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO PUT AN ORDER CONFIRMATION MESSAGE   *
+      *                TO THE MQSERIES ORDER CONFIRMATION QUEUE FOR   *
+      *                A CUSTOMER WHO HAS OPTED IN TO E-MAIL ORDER    *
+      *                CONFIRMATIONS. THE MESSAGE IS PICKED UP BY A   *
+      *                DOWNSTREAM NOTIFICATION PROCESS -- THIS        *
+      *                PROGRAM HAS NO FURTHER KNOWLEDGE OF (NOR       *
+      *                DEPENDENCY ON) HOW THE E-MAIL IS ACTUALLY      *
+      *                SENT.                                          *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P04200-SEND-ORDER-CONFIRM.
+
+           MOVE MQOD-CURRENT-VERSION  TO MQOD-VERSION.
+
+           MOVE MQHC-DEF-HCONN        TO MQS-HCONN.
+           MOVE MQOT-Q                TO MQOD-OBJECTTYPE.
+           MOVE 'QUEUE'                TO MQS-OBJECTTYPE-DESC.
+           MOVE MQS-ORDER-CONF-QALIAS  TO MQOD-OBJECTNAME.
+           COMPUTE MQS-OPTIONS         =  MQOO-OUTPUT           +
+                                          MQOO-PASS-ALL-CONTEXT +
+                                          MQOO-FAIL-IF-QUIESCING.
+           MOVE ZEROES                 TO MQS-HOBJECT
+                                          MQS-COMPCODE
+                                          MQS-REASONCODE.
+
+           PERFORM P07100-MQS-OPEN
+              THRU P07100-MQS-OPEN-EXIT.
+
+
+      *****************************************************************
+      *    FORMAT AND WRITE THE MQSERIES MSG TO THE ORDER CONFIRM     *
+      *    QUEUE                                                      *
+      *****************************************************************
+
+           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
+           MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.
+           MOVE MQRO-NONE              TO MQMD-REPORT.
+           MOVE MQPER-NOT-PERSISTENT   TO MQMD-PERSISTENCE.
+           MOVE MQMI-NONE              TO MQMD-MSGID.
+           MOVE MQCI-NONE              TO MQMD-CORRELID.
+           MOVE MQPRI-PRIORITY-AS-Q-DEF
+                                       TO MQMD-PRIORITY.
+           MOVE MQENC-NATIVE           TO MQMD-ENCODING.
+           MOVE MQCCSI-Q-MGR           TO MQMD-CODEDCHARSETID.
+           MOVE 5000                   TO MQMD-EXPIRY.
+
+           MOVE MQPMO-CURRENT-VERSION  TO MQPMO-VERSION.
+           COMPUTE MQPMO-OPTIONS       =  MQPMO-NO-SYNCPOINT    +
+                                          MQPMO-DEFAULT-CONTEXT +
+                                          MQPMO-FAIL-IF-QUIESCING.
+           MOVE LENGTH OF MQS-BUFFER-OUT
+                                       TO MQS-BUFFERLENGTH.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX)
+                                       TO MQS-OC-ORDER-NUMBER.
+           MOVE WMF-PT-TOTAL-COST (WMF-PT-NDX)
+                                       TO MQS-OC-ORDER-TOTAL-AMT.
+           MOVE CUSTOMER-ID            TO MQS-OC-CUSTOMER-ID.
+           MOVE CUSTOMER-EMAIL-ADDRESS TO MQS-OC-EMAIL-ADDRESS.
+
+           PERFORM P07200-MQS-PUT
+              THRU P07200-MQS-PUT-EXIT.
+
+           MOVE MQMD-MSGID              TO MQS-MSGID.
+
+
+      *****************************************************************
+      *    CLOSE THE MQSERIES ORDER CONFIRM QUEUE                     *
+      *****************************************************************
+
+           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
+           COMPUTE MQS-OPTIONS         =  MQCO-NONE.
+
+           PERFORM P07300-MQS-CLOSE
+              THRU P07300-MQS-CLOSE-EXIT.
+
+       P04200-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07100-MQS-OPEN                                *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO OPEN A MQSERIES OBJECT. ALL         *
+      *                OPTIONS AND PARAMETERS ARE SET BY THE CALLING  *
+      *                PARAGRAPH AND VARY ACCORDING TO THE OBJECT     *
+      *                TYPE BEING OPENED.                             *
+      *                                                               *
+      *    CALLED BY:  P04200-SEND-ORDER-CONFIRM                      *
+      *                                                               *
+      *****************************************************************
+
+       P07100-MQS-OPEN.
+
+           CALL 'MQOPEN'      USING    MQS-HCONN
+                                       MQOD
+                                       MQS-OPTIONS
+                                       MQS-HOBJECT
+                                       MQS-COMPCODE
+                                       MQS-REASONCODE.
+
+
+      *****************************************************************
+      *    CHECK FOR MQSERIES ERROR, IF ERROR ENCOUNTERED FORMAT      *
+      *    ERROR MESSAGE, CALL ERROR ROUTINE TO TERMINATE             *
+      *****************************************************************
+
+           IF MQS-COMPCODE             =  MQCC-OK
+               NEXT SENTENCE
+           ELSE
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009'           TO WPME-PROGRAM-ID
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE
+               MOVE 'MQOPEN'           TO WPME-FUNCTION-1
+               MOVE MQS-OBJECTTYPE-DESC
+                                       TO WPME-FUNCTION-2
+               MOVE 'P07100'           TO WPME-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-EXIT.
+
+
+       P07100-MQS-OPEN-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07200-MQS-PUT                                 *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE A MESSAGE TO THE OPEN QUEUE   *
+      *                OPTIONS AND PARAMETERS ARE SET BY THE CALLING  *
+      *                PARAGRAPH AND VARY ACCORDING TO THE SPECIFIC   *
+      *                MESSAGE PUT OPERATION                          *
+      *                                                               *
+      *    CALLED BY:  P04200-SEND-ORDER-CONFIRM                      *
+      *                                                               *
+      *****************************************************************
+
+       P07200-MQS-PUT.
+
+           CALL 'MQPUT'       USING    MQS-HCONN
+                                       MQS-HOBJECT
+                                       MQMD
+                                       MQPMO
+                                       MQS-BUFFERLENGTH
+                                       MQS-BUFFER-OUT
+                                       MQS-COMPCODE
+                                       MQS-REASONCODE.
+
+
+      *****************************************************************
+      *    CHECK FOR MQSERIES ERROR, IF ERROR ENCOUNTERED FORMAT      *
+      *    ERROR MESSAGE, CALL ERROR ROUTINE TO TERMINATE             *
+      *****************************************************************
+
+           IF MQS-COMPCODE             =  MQCC-OK
+               NEXT SENTENCE
+           ELSE
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009'           TO WPME-PROGRAM-ID
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE
+               MOVE 'MQPUT'            TO WPME-FUNCTION-1
+               MOVE MQS-OBJECTTYPE-DESC
+                                       TO WPME-FUNCTION-2
+               MOVE 'P07200'           TO WPME-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-EXIT.
+
+
+       P07200-MQS-PUT-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07300-MQS-CLOSE                               *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CLOSE A MQSERIES OBJECT. ALL        *
+      *                OPTIONS AND PARAMETERS ARE SET BY THE CALLING  *
+      *                PARAGRAPH AND VARY ACCORDING TO THE OBJECT     *
+      *                TYPE BEING CLOSED.                             *
+      *                                                               *
+      *    CALLED BY:  P04200-SEND-ORDER-CONFIRM                      *
+      *                                                               *
+      *****************************************************************
+
+       P07300-MQS-CLOSE.
+
+           CALL 'MQCLOSE'     USING    MQS-HCONN
+                                       MQS-HOBJECT
+                                       MQS-OPTIONS
+                                       MQS-COMPCODE
+                                       MQS-REASONCODE.
+
+
+      *****************************************************************
+      *    CHECK FOR MQSERIES ERROR, IF ERROR ENCOUNTERED FORMAT      *
+      *    ERROR MESSAGE, CALL ERROR ROUTINE TO TERMINATE             *
+      *****************************************************************
+
+           IF MQS-COMPCODE             =  MQCC-OK
+               NEXT SENTENCE
+           ELSE
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA009'           TO WPME-PROGRAM-ID
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE
+               MOVE 'MQCLOSE'          TO WPME-FUNCTION-1
+               MOVE MQS-OBJECTTYPE-DESC
+                                       TO WPME-FUNCTION-2
+               MOVE 'P07300'           TO WPME-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-EXIT.
+
+
+       P07300-MQS-CLOSE-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
       *                                                               *
       *    FUNCTION :  ROUTINE TO HANDLE THE SCREEN ERROR MESSAGE     *
@@ -2234,6 +2931,9 @@ VLB404     END-IF.
                WHEN PDA-IMS-ERROR
                    MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT
                    MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT
+               WHEN PDA-MQSERIES-ERROR
+                   MOVE WS-PDA-MQSERIES-ERROR-01 TO WPEA-ERROR-07-TEXT
+                   MOVE WS-PDA-MQSERIES-ERROR-02 TO WPEA-ERROR-08-TEXT
                WHEN OTHER
                    MOVE WS-PDA-CICS-ERROR-01 TO WPEA-ERROR-07-TEXT
                    MOVE WS-PDA-CICS-ERROR-02 TO WPEA-ERROR-08-TEXT
