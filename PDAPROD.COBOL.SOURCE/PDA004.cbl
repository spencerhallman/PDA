@@ -45,6 +45,14 @@
       *                                   OR EQUAL TO THE USER ENTERED*
       *                                   KEY VALUE (CUSTOMER-ID)     *
       *                                                               *
+      *  08/09/26   R. MCALLEN            ADDED OPTIONAL "JUMP TO     *
+      *                                   ITEM" ENTRY FIELD THAT      *
+      *                                   VALIDATES THE ITEM NUMBER   *
+      *                                   AGAINST DB2 AND TRANSFERS   *
+      *                                   DIRECTLY TO PDA007,         *
+      *                                   BYPASSING THE CATEGORY /    *
+      *                                   SUB-CATEGORY BROWSE CHAIN   *
+      *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *****************************************************************
@@ -60,6 +68,7 @@
        77  WS-SUB1                     PIC S9(04)   COMP  VALUE +0.
        77  WS-MESSAGE-LTH              PIC S9(04)   COMP  VALUE +79.
        77  WS-RESPONSE-CODE            PIC S9(08)   COMP  VALUE +0.
+       77  WS-JUMP-ITEM-COUNT          PIC S9(08)   COMP  VALUE +0.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -82,6 +91,9 @@
            05  WS-ORDER-FOUND-SW       PIC X(01)             VALUE 'N'.
                88  ORDER-FOUND                               VALUE 'Y'.
 
+           05  WS-JUMP-ITEM-FOUND-SW   PIC X(01)             VALUE 'N'.
+               88  JUMP-ITEM-FOUND                            VALUE 'Y'.
+
            05  EIBAID-SW               PIC X(01)           VALUE ' '.
                88  CLEAR-KEY                               VALUE '_'.
                88  ENTER-KEY                               VALUE ''''.
@@ -185,6 +197,19 @@
       *         SQL COMMUNICATIONS AREA                               *
       *****************************************************************
 
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EJECT
+
+      *****************************************************************
+      *         ITEM TABLE -- USED ONLY TO VALIDATE THE "JUMP TO      *
+      *         ITEM" ENTRY FIELD BEFORE TRANSFERRING TO PDA007       *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE DITEM
+           END-EXEC.
            EJECT
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
@@ -604,6 +629,9 @@ PARA       MOVE WMF-DATE-MMDDYY        TO PDADATEO.
            INSPECT PDACUSTI
                CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
 
+           INSPECT PDAITEMI
+               CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
+
       *****************************************************************
       *    EDIT THE OPERATOR PROGRAM FUNCTION KEY SELECTION (PFKEY)   *
       *****************************************************************
@@ -671,24 +699,45 @@ PARA       MOVE WMF-DATE-MMDDYY        TO PDADATEO.
                    IF PC-ACTIVE-SCENARIO(3) = 'Y'
                        PERFORM  P03220-SCENARIO-00003
                            THRU P03220-SCENARIO-00003-EXIT
+                       IF PC-SCENARIO-COUNTDOWN(3) > 0
+                           SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(3)
+                           IF PC-SCENARIO-COUNTDOWN(3) = 0
+                               MOVE SPACES TO PC-ACTIVE-SCENARIO(3)
+                           END-IF
+                       END-IF
                    END-IF
-                   MOVE PC-PREV-MENU-SEL     TO WS-MENU-SELECTION-SW
-                   IF SELECTION-IS-ADD-ORDER
-                       MOVE 'PDA005'           TO PC-NEXT-PGRMID
-                       PERFORM  P80300-XFER-CONTROL
-                   ELSE
-                       PERFORM  P03230-EDIT-PENDING-ORDER
-                           THRU P03230-EDIT-PENDING-ORDER-EXIT
-                       IF ORDER-FOUND
-                           MOVE 'PDA008'         TO PC-NEXT-PGRMID
+                   IF PDAITEMI              > SPACES
+                       PERFORM  P03240-EDIT-JUMP-ITEM
+                           THRU P03240-EDIT-JUMP-ITEM-EXIT
+                       IF JUMP-ITEM-FOUND
+                           MOVE PDAITEMI       TO PC-SELECTED-ITEM
+                           MOVE 'PDA007'       TO PC-NEXT-PGRMID
                            PERFORM  P80300-XFER-CONTROL
                        ELSE
-                           MOVE -1               TO PDACUSTL
-                           MOVE PM032-NO-PENDING-ORDER
+                           MOVE -1             TO PDAITEML
+                           MOVE PM068-JUMP-ITEM-NOT-FOUND
                                        TO  WMF-MESSAGE-AREA
                            PERFORM  P70000-ERROR-ROUTINE
                                THRU P70000-ERROR-ROUTINE-EXIT
                            GO TO P03200-EDIT-PFKEY-EXIT
+                   ELSE
+                       MOVE PC-PREV-MENU-SEL     TO WS-MENU-SELECTION-SW
+                       IF SELECTION-IS-ADD-ORDER
+                           MOVE 'PDA005'           TO PC-NEXT-PGRMID
+                           PERFORM  P80300-XFER-CONTROL
+                       ELSE
+                           PERFORM  P03230-EDIT-PENDING-ORDER
+                               THRU P03230-EDIT-PENDING-ORDER-EXIT
+                           IF ORDER-FOUND
+                               MOVE 'PDA008'         TO PC-NEXT-PGRMID
+                               PERFORM  P80300-XFER-CONTROL
+                           ELSE
+                               MOVE -1               TO PDACUSTL
+                               MOVE PM032-NO-PENDING-ORDER
+                                       TO  WMF-MESSAGE-AREA
+                               PERFORM  P70000-ERROR-ROUTINE
+                                   THRU P70000-ERROR-ROUTINE-EXIT
+                               GO TO P03200-EDIT-PFKEY-EXIT
            ELSE
                NEXT SENTENCE.
 
@@ -808,6 +857,51 @@ PARA       MOVE WMF-DATE-MMDDYY        TO PDADATEO.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03240-EDIT-JUMP-ITEM                          *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THE OPERATOR ENTERED       *
+      *                "JUMP TO ITEM" NUMBER AGAINST THE DB2 ITEM     *
+      *                TABLE, KEYED BY THE USER'S OWN USERID-NUMBER   *
+      *                AS ITEM-PREFIX THE SAME WAY PDA006 AND PDA007  *
+      *                ALREADY DO                                     *
+      *                                                               *
+      *    CALLED BY:  P03200-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P03240-EDIT-JUMP-ITEM.
+
+           MOVE 'N'                    TO WS-JUMP-ITEM-FOUND-SW.
+           MOVE PC-USERID-NUMBER       TO ITEM-PREFIX.
+           MOVE PDAITEMI               TO ITEM-NUMBER.
+
+           EXEC SQL
+               SELECT   COUNT(*)
+               INTO     :WS-JUMP-ITEM-COUNT
+               FROM     ITEM
+               WHERE    PREFIX         = :ITEM-PREFIX   AND
+                        NUMBER         = :ITEM-NUMBER
+           END-EXEC.
+
+           IF SQLCODE                  =  +0
+               IF WS-JUMP-ITEM-COUNT    >  +0
+                   MOVE 'Y'            TO WS-JUMP-ITEM-FOUND-SW
+               END-IF
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA004'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT COUNT ITEM' TO WPDE-FUNCTION
+               MOVE 'P03240'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P03240-EDIT-JUMP-ITEM-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P03300-EDIT-CUST-ID                            *
