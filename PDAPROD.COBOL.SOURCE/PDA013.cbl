@@ -30,6 +30,15 @@
       *             NUMBER ON THE FOLLOWING FILE:                     *
       *                  1)  ORDER DATABASE              (IMS-DLI)    *
       *                                                               *
+      *             THE CALLER MAY LIMIT THIS SCOPE VIA THE COMMAREA  *
+      *             FIELD PC-REFRESH-SCOPE:                           *
+      *                  SPACES  REFRESH EVERYTHING (THE DEFAULT)     *
+      *                  'U'     REFRESH ONLY THE USER'S OWN DATA     *
+      *                          (CUSTOMER/PENDING ORDER/ORDER)       *
+      *                  'R'     REFRESH ONLY THE SHARED REFERENCE    *
+      *                          TABLES (ITEM/SUPPLIER/ITEM SUPPLIER/ *
+      *                          PURCHASE TYPE)                       *
+      *                                                               *
       * FILES   :   CUSTOMER FILE         -  VSAM KSDS     (UPDATE)   *
       *             PENDING ORDER FILE    -  VSAM KSDS     (UPDATE)   *
       *             ORDER DATABASE        -  IMS-DLI       (UPDATE)   *
@@ -52,6 +61,11 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/09/26   R. MCALLEN            ADDED PC-REFRESH-SCOPE TO   *
+      *                                   PDACOMM SO THE REFRESH CAN  *
+      *                                   BE LIMITED TO EITHER THE    *
+      *                                   USER'S OWN DATA OR THE      *
+      *                                   SHARED REFERENCE TABLES.    *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
@@ -399,64 +413,88 @@
            MOVE 'CICS' TO WS-PDA-ERROR-TYPE.
            MOVE 'PDA013' TO WPCE-PROGRAM-ID.
 
-           EXEC CICS
-               HANDLE CONDITION
-                   NOTFND(P10100-NOTFND)
-           END-EXEC.
+      *****************************************************************
+      *    PC-REFRESH-SCOPE LIMITS THE REFRESH TO EITHER THE USER'S   *
+      *    OWN DATA (CUSTOMER/PENDING ORDER/ORDER) OR THE SHARED       *
+      *    REFERENCE TABLES (ITEM/SUPPLIER/ITEM SUPPLIER/PURCHASE      *
+      *    TYPE) -- SPACES, THE DEFAULT LEFT BY EVERY EXISTING CALLER, *
+      *    STILL MEANS REFRESH EVERYTHING                              *
+      *****************************************************************
 
-           MOVE 'CLEAR CUSTOMER FILE' TO WPCE-COMMAND.
-           MOVE 'P10100' TO WPCE-PARAGRAPH.
-           MOVE 'N' TO WS-END-OF-PROCESS-SW.
+           IF PC-REFRESH-SCOPE-REF-DATA
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   HANDLE CONDITION
+                       NOTFND(P10100-NOTFND)
+               END-EXEC
 
-           PERFORM P10100-CLEAR-CUSTOMER THRU P10100-EXIT
-               UNTIL END-OF-PROCESS.
+               MOVE 'CLEAR CUSTOMER FILE' TO WPCE-COMMAND
+               MOVE 'P10100' TO WPCE-PARAGRAPH
+               MOVE 'N' TO WS-END-OF-PROCESS-SW
 
-           EXEC CICS
-               HANDLE CONDITION
-                   NOTFND(P10200-NOTFND)
-           END-EXEC.
+               PERFORM P10100-CLEAR-CUSTOMER THRU P10100-EXIT
+                   UNTIL END-OF-PROCESS
 
-           MOVE 'CLEAR PENDING ORDER FILE' TO WPCE-COMMAND.
-           MOVE 'P10200' TO WPCE-PARAGRAPH.
-           MOVE 'N' TO WS-END-OF-PROCESS-SW.
+               EXEC CICS
+                   HANDLE CONDITION
+                       NOTFND(P10200-NOTFND)
+               END-EXEC
 
-           PERFORM P10200-CLEAR-PENDING THRU P10200-EXIT
-               UNTIL END-OF-PROCESS.
+               MOVE 'CLEAR PENDING ORDER FILE' TO WPCE-COMMAND
+               MOVE 'P10200' TO WPCE-PARAGRAPH
+               MOVE 'N' TO WS-END-OF-PROCESS-SW
 
-           PERFORM P10300-CLEAR-ORDER THRU P10300-EXIT.
+               PERFORM P10200-CLEAR-PENDING THRU P10200-EXIT
+                   UNTIL END-OF-PROCESS
 
-           PERFORM P10500-CLEAR-ITEM THRU P10500-EXIT.
+               PERFORM P10300-CLEAR-ORDER THRU P10300-EXIT
+           END-IF.
+
+           IF PC-REFRESH-SCOPE-USER-DATA
+               NEXT SENTENCE
+           ELSE
+               PERFORM P10500-CLEAR-ITEM THRU P10500-EXIT
 
-           PERFORM P10600-CLEAR-SUPPLIER THRU P10600-EXIT.
+               PERFORM P10600-CLEAR-SUPPLIER THRU P10600-EXIT
 
-           PERFORM P10400-CLEAR-ITEM-SUPPLIER THRU P10400-EXIT.
+               PERFORM P10400-CLEAR-ITEM-SUPPLIER THRU P10400-EXIT
 
-           PERFORM P10700-CLEAR-PURCHASE-TYPE THRU P10700-EXIT.
+               PERFORM P10700-CLEAR-PURCHASE-TYPE THRU P10700-EXIT
+           END-IF.
 
            MOVE '00000' TO WMF-CUSTOMER-PREFIX
                            WMF-PENDING-PREFIX.
 
-           EXEC CICS
-               HANDLE CONDITION
-                   NOTFND(P11100-NOTFND)
-           END-EXEC.
+           IF PC-REFRESH-SCOPE-REF-DATA
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   HANDLE CONDITION
+                       NOTFND(P11100-NOTFND)
+               END-EXEC
 
-           MOVE 'RELOAD CUSTOMER FILE' TO WPCE-COMMAND.
-           MOVE 'P11100' TO WPCE-PARAGRAPH.
-           MOVE 'N' TO WS-END-OF-PROCESS-SW.
+               MOVE 'RELOAD CUSTOMER FILE' TO WPCE-COMMAND
+               MOVE 'P11100' TO WPCE-PARAGRAPH
+               MOVE 'N' TO WS-END-OF-PROCESS-SW
 
-           PERFORM P11100-RELOAD-CUSTOMER THRU P11100-EXIT
-               UNTIL END-OF-PROCESS.
+               PERFORM P11100-RELOAD-CUSTOMER THRU P11100-EXIT
+                   UNTIL END-OF-PROCESS
 
-           PERFORM P11200-RELOAD-ORDER THRU P11200-EXIT.
+               PERFORM P11200-RELOAD-ORDER THRU P11200-EXIT
+           END-IF.
 
-           PERFORM P11300-RELOAD-ITEM THRU P11300-EXIT.
+           IF PC-REFRESH-SCOPE-USER-DATA
+               NEXT SENTENCE
+           ELSE
+               PERFORM P11300-RELOAD-ITEM THRU P11300-EXIT
 
-           PERFORM P11400-RELOAD-SUPPLIER THRU P11400-EXIT.
+               PERFORM P11400-RELOAD-SUPPLIER THRU P11400-EXIT
 
-           PERFORM P11500-RELOAD-ITEM-SUPPLIER THRU P11500-EXIT.
+               PERFORM P11500-RELOAD-ITEM-SUPPLIER THRU P11500-EXIT
 
-           PERFORM P11600-RELOAD-PURCHASE-TYPE THRU P11600-EXIT.
+               PERFORM P11600-RELOAD-PURCHASE-TYPE THRU P11600-EXIT
+           END-IF.
 
        P10000-EXIT.
            EXIT.
@@ -1032,7 +1070,9 @@
                       :ITEM-SUB-CATEGORY-NAME,
                       :ITEM-NAME,
                       :ITEM-LENGTH,
-                      :ITEM-DIAMETER
+                      :ITEM-DIAMETER,
+                      :ITEM-UNIT-OF-MEASURE,
+                      :ITEM-DESCRIPTION
            END-EXEC.
 
            IF SQLCODE NOT = +0
@@ -1060,7 +1100,9 @@
                       SUB_CATEGORY_NAME,
                       NAME,
                       LENGTH,
-                      DIAMETER)
+                      DIAMETER,
+                      UNIT_OF_MEASURE,
+                      DESCRIPTION)
                VALUES
                      (:ITEM-PREFIX,
                       :ITEM-NUMBER,
@@ -1068,7 +1110,9 @@
                       :ITEM-SUB-CATEGORY-NAME,
                       :ITEM-NAME,
                       :ITEM-LENGTH,
-                      :ITEM-DIAMETER)
+                      :ITEM-DIAMETER,
+                      :ITEM-UNIT-OF-MEASURE,
+                      :ITEM-DESCRIPTION)
            END-EXEC.
 
            IF SQLCODE NOT = +0
@@ -1274,7 +1318,9 @@
                       :ITEM-SUPPLIER-SUPPLIER-PREFIX,
                       :ITEM-SUPPLIER-SUPPLIER-ID,
                       :ITEM-SUPPLIER-QUANTITY-ON-HAND,
-                      :ITEM-SUPPLIER-UNIT-PRICE
+                      :ITEM-SUPPLIER-UNIT-PRICE,
+                      :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                      :ITEM-SUPPLIER-REORDER-POINT
            END-EXEC.
 
            IF SQLCODE NOT = +0
@@ -1302,14 +1348,18 @@
                       SUPPLIER_PREFIX,
                       SUPPLIER_ID,
                       QUANTITY_ON_HAND,
-                      UNIT_PRICE)
+                      UNIT_PRICE,
+                      MIN_ORDER_QTY,
+                      REORDER_POINT)
                VALUES
                      (:ITEM-SUPPLIER-ITEM-PREFIX,
                       :ITEM-SUPPLIER-ITEM-NUMBER,
                       :ITEM-SUPPLIER-SUPPLIER-PREFIX,
                       :ITEM-SUPPLIER-SUPPLIER-ID,
                       :ITEM-SUPPLIER-QUANTITY-ON-HAND,
-                      :ITEM-SUPPLIER-UNIT-PRICE)
+                      :ITEM-SUPPLIER-UNIT-PRICE,
+                      :ITEM-SUPPLIER-MIN-ORDER-QTY,
+                      :ITEM-SUPPLIER-REORDER-POINT)
            END-EXEC.
 
            IF SQLCODE NOT = +0
