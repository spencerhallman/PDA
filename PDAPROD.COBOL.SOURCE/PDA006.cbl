@@ -256,6 +256,10 @@ ADDED                                                            '@'
               INCLUDE DITEM
            END-EXEC.
 
+           EXEC SQL
+              INCLUDE DUSERID
+           END-EXEC.
+
            EXEC SQL
            DECLARE ITEMFORW CURSOR FOR
              SELECT  NUMBER,
@@ -666,7 +670,18 @@ LXR220     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.          00020001
                                           PDASCATI.
            MOVE PC-USERID-NUMBER       TO ITEM-PREFIX.
 
-           MOVE SPACES                 TO ITEM-NUMBER.
+      *****************************************************************
+      *    IF A SCROLL POSITION WAS BOOKMARKED THE LAST TIME THIS     *
+      *    USER LEFT THIS BROWSE SCREEN, REOPEN THE LIST AT THAT      *
+      *    POSITION RATHER THAN AT THE TOP OF THE LIST                *
+      *****************************************************************
+
+           IF PC-LAST-BROWSE-PROGID   =  'PDA006' AND
+              PC-LAST-BROWSE-KEY      >  SPACES
+               MOVE PC-LAST-BROWSE-KEY TO ITEM-NUMBER
+           ELSE
+               MOVE SPACES             TO ITEM-NUMBER.
+
            MOVE 'N'                    TO WS-END-OF-PROCESS-SW.
 
            PERFORM P05200-SCROLL-FORWARD
@@ -742,12 +757,24 @@ DFH401     MOVE PC-PROGRAM-WORKAREA    TO WS-PDA006-WORKAREA.
            IF PC-ACTIVE-SCENARIO(10)   = 'Y'
                MOVE PC-USERID-NUMBER   TO ITEM-PREFIX
                PERFORM P03400-VERIFY-CATEGORY
-                  THRU P03400-VERIFY-CATEGORY-EXIT.
+                  THRU P03400-VERIFY-CATEGORY-EXIT
+               IF PC-SCENARIO-COUNTDOWN(10) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(10)
+                   IF PC-SCENARIO-COUNTDOWN(10) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(10)
+                   END-IF
+               END-IF.
 
            IF PC-ACTIVE-SCENARIO(11)   = 'Y'
                MOVE PC-USERID-NUMBER   TO ITEM-PREFIX
                PERFORM P03500-VERIFY-SUBCATEGORY
-                  THRU P03500-VERIFY-SUBCATEGORY-EXIT.
+                  THRU P03500-VERIFY-SUBCATEGORY-EXIT
+               IF PC-SCENARIO-COUNTDOWN(11) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(11)
+                   IF PC-SCENARIO-COUNTDOWN(11) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(11)
+                   END-IF
+               END-IF.
 
            PERFORM P03110-INSPECT-SELECTIONS
               THRU P03110-INSPECT-SELECTIONS-EXIT
@@ -1332,7 +1359,13 @@ DRZ403       GO TO P03100-EDIT-SCREEN-EXIT.
            IF FORWARD-KEY AND
                PC-ACTIVE-SCENARIO(5) = 'Y'
                    PERFORM P05240-FETCH-FORWARD-ROW
-                      THRU P05240-FETCH-FORWARD-ROW-EXIT.
+                      THRU P05240-FETCH-FORWARD-ROW-EXIT
+                   IF PC-SCENARIO-COUNTDOWN(5) > 0
+                       SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(5)
+                       IF PC-SCENARIO-COUNTDOWN(5) = 0
+                           MOVE SPACES TO PC-ACTIVE-SCENARIO(5)
+                       END-IF
+                   END-IF.
 
            PERFORM P05250-FETCH-FORWARD-ROW
               THRU P05250-FETCH-FORWARD-ROW-EXIT.
@@ -1514,6 +1547,13 @@ DRZ403       GO TO P03100-EDIT-SCREEN-EXIT.
                    THRU P05360-LOAD-STATUS-EXIT
                        VARYING LS-SUB FROM 1 BY 1
                            UNTIL LS-SUB > WS-STATUS-ARRAY-MAX
+
+               IF PC-SCENARIO-COUNTDOWN(2) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(2)
+                   IF PC-SCENARIO-COUNTDOWN(2) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(2)
+                   END-IF
+               END-IF
            END-IF.
 
       *****************************************************************
@@ -1530,6 +1570,13 @@ DRZ403       GO TO P03100-EDIT-SCREEN-EXIT.
 
                ADD +1           TO WS-SAVE-NUMBER-OF-ENTRIES
 
+               IF PC-SCENARIO-COUNTDOWN(22) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(22)
+                   IF PC-SCENARIO-COUNTDOWN(22) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(22)
+                   END-IF
+               END-IF
+
            END-IF.
 
        P05300-LOAD-STATUS-ARRAYS-EXIT.
@@ -2078,6 +2125,9 @@ LXR415     MOVE ITEM12I                TO WPW-PREV-LAST-ITEM.
 
        P80300-XFER-CONTROL.
 
+           PERFORM  P80350-SAVE-BROWSE-BOOKMARK
+               THRU P80350-SAVE-BROWSE-BOOKMARK-EXIT.
+
            EXEC CICS XCTL
                      PROGRAM       (PC-NEXT-PGRMID)
                      COMMAREA      (PDA-COMMAREA)
@@ -2108,6 +2158,51 @@ LXR415     MOVE ITEM12I                TO WPW-PREV-LAST-ITEM.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80350-SAVE-BROWSE-BOOKMARK                    *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO REMEMBER THE FIRST ITEM OF THE      *
+      *                CURRENTLY DISPLAYED SCROLL PAGE ON THE USERID  *
+      *                DB2 TABLE, SO THE NEXT TIME THIS USER BROWSES  *
+      *                ITEMS THE LIST REOPENS WHERE THEY LEFT OFF     *
+      *                                                               *
+      *    CALLED BY:  P80300-XFER-CONTROL                            *
+      *                                                               *
+      *****************************************************************
+
+       P80350-SAVE-BROWSE-BOOKMARK.
+
+           MOVE 'PDA006'               TO PC-LAST-BROWSE-PROGID.
+           MOVE WPW-PREV-FIRST-ITEM    TO PC-LAST-BROWSE-KEY.
+
+           MOVE PC-USERID-ID           TO USERID-ID.
+           MOVE PC-LAST-BROWSE-PROGID  TO USERID-LAST-BROWSE-PROGID.
+           MOVE PC-LAST-BROWSE-KEY     TO USERID-LAST-BROWSE-KEY.
+
+           EXEC SQL
+               UPDATE  USERID
+               SET     LAST_BROWSE_PROGID = :USERID-LAST-BROWSE-PROGID,
+                       LAST_BROWSE_KEY     = :USERID-LAST-BROWSE-KEY
+               WHERE   ID                 = :USERID-ID
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROES
+               NEXT SENTENCE
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA006'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'UPDATE USERID - LAST_BROWSE'
+                                       TO WPDE-FUNCTION
+               MOVE 'P80350'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P80350-SAVE-BROWSE-BOOKMARK-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P80400-SEND-MESSAGE                            *
