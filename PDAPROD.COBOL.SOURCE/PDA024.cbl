@@ -15,7 +15,20 @@
       *             TO ACTIVATE OR DEACTIVATE ANY OF THE SCENARIOS    *
       *             FOR THEIR USE.                                    *
       *                                                               *
+      *             THE OPERATOR MAY ALSO ENTER A KEYWORD TO FILTER   *
+      *             THE LIST DOWN TO ONLY THOSE SCENARIOS WHOSE NAME  *
+      *             CONTAINS THE KEYWORD AS A SUBSTRING.  THE LIST    *
+      *             RETURNS TO PAGE 1 EACH TIME THE KEYWORD CHANGES.  *
+      *                                                               *
+      *             THE OPERATOR MAY ALSO ENTER A PROFILE NAME AND    *
+      *             PRESS PF05 TO SAVE THE CURRENT ON/OFF SCENARIO    *
+      *             BITMAP UNDER THAT NAME, OR PF06 TO RELOAD A       *
+      *             PREVIOUSLY SAVED PROFILE BY NAME, SO A RECURRING  *
+      *             COMBINATION OF SCENARIOS DOES NOT HAVE TO BE      *
+      *             REBUILT ONE TOGGLE AT A TIME EACH DEMO.           *
+      *                                                               *
       * FILES   :   USERID             -  DB2        (UPDATE)         *
+      *             SCENARIO_PROFILE   -  DB2        (UPDATE)         *
       *                                                               *
       *                                                               *
       * TRANSACTIONS GENERATED:                                       *
@@ -24,6 +37,8 @@
       *                                                               *
       *                                                               *
       * PFKEYS  :   PF03  =    EXIT, RETURN TO PDA003, MAINT MENU     *
+      *             PF05  =    SAVE CURRENT SCENARIOS AS NAMED PROFILE*
+      *             PF06  =    LOAD NAMED SCENARIO PROFILE            *
       *             PF07  =    SCROLL BACKWARD                        *
       *             PF08  =    SCROLL FORWARD                         *
       *             PF12  =    EXIT, RETURN TO MAIN MENU              *
@@ -35,8 +50,15 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
-      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
-      *                                                               *
+      *  08/09/2026 R. MCALLEN             ADDED PDAKEYWI KEYWORD     *
+      *                                   FILTER FIELD -- LIST ONLY  *
+      *                                   SHOWS SCENARIOS WHOSE NAME *
+      *                                   CONTAINS THE KEYWORD        *
+      *  08/09/26   R. MCALLEN             ADDED PF05/PF06 NAMED     *
+      *                                   SCENARIO PROFILE SAVE/LOAD *
+      *                                   AGAINST NEW SCENARIO_      *
+      *                                   PROFILE TABLE, KEYED BY    *
+      *                                   PDAPROFI PROFILE NAME       *
       *                                                               *
       *****************************************************************
 
@@ -54,6 +76,8 @@
        77  WS-SUB-MAX-PLUS-ONE         PIC S9(4) COMP VALUE +6.
        77  WS-MESSAGE-LTH              PIC S9(4) COMP VALUE +79.
        77  WS-RESPONSE-CODE            PIC S9(8) COMP VALUE +0.
+       77  WS-KEYWORD-LEN              PIC S9(4) COMP VALUE +0.
+       77  WS-NAME-MATCH-COUNT         PIC S9(4) COMP VALUE +0.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -81,15 +105,20 @@
                88  NO-SELECTION-MADE             VALUE 'N'.
            05  WS-ZERO-RECORD-SW       PIC X     VALUE 'N'.
                88  ZERO-RECORD-FOUND             VALUE 'Y'.
+           05  WS-NAME-MATCH-SW        PIC X     VALUE 'N'.
+               88  NAME-MATCHES                  VALUE 'Y'.
+               88  NAME-DOES-NOT-MATCH           VALUE 'N'.
            05  EIBAID-SW               PIC X     VALUE ' '.
                88  CLEAR-PKEY                    VALUE '_'.
                88  ENTER-PKEY                    VALUE ''''.
                88  PREVIOUS-PKEY                 VALUE '3'.
+               88  SAVE-PROFILE-PKEY             VALUE '5'.
+               88  LOAD-PROFILE-PKEY             VALUE '6'.
                88  BACKWARD-PKEY                 VALUE '7'.
                88  FORWARD-PKEY                  VALUE '8'.
                88  MAIN-MENU-PKEY                VALUE '@'.
-               88  VALID-PKEY-ENTERED            VALUE '_' '@' '3' '7'
-                                                       '8' ''''.
+               88  VALID-PKEY-ENTERED            VALUE '_' '@' '3' '5'
+                                                       '6' '7' '8' ''''.
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -117,6 +146,7 @@
            05  WS-PDA024-WORKAREA.
                07  WPW-PAGE-NUMBER     PIC 9(3)  VALUE ZEROES.
                07  WPW-MORE-SW         PIC X     VALUE SPACES.
+               07  WPW-KEYWORD         PIC X(20) VALUE SPACES.
            05  WS-SCENARIO             PIC 9(5)  VALUE ZEROES.
 
       *****************************************************************
@@ -185,6 +215,10 @@
                05  NAME-ATTR           PIC X.
                05  FILLER              PIC XX.
                05  SCRN-NAME           PIC X(50).
+               05  DUR-LEN             PIC S9(4)                COMP.
+               05  DUR-ATTR            PIC X.
+               05  FILLER              PIC XX.
+               05  SCRN-DURATION       PIC X.
            EJECT
       *****************************************************************
       *    IMS / DLI DEFINITIONS                                      *
@@ -211,6 +245,14 @@
            END-EXEC.
            EJECT
       *****************************************************************
+      *    NAMED SCENARIO PROFILES (SAVE/RELOAD OF ACTIVE_SCENARIOS)  *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE DSCNPROF
+           END-EXEC.
+           EJECT
+      *****************************************************************
       *    SPECIAL SCENARIOS                                          *
       *****************************************************************
 
@@ -569,6 +611,9 @@
 
        P03100-EDIT-SCREEN.
 
+           INSPECT PDAKEYWI
+               CONVERTING WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
+
            PERFORM P03110-INSPECT-ACTIONS THRU P03110-EXIT
                VARYING WS-SUB1 FROM 1 BY 1
                    UNTIL WS-SUB1 > WS-SUB-MAX.
@@ -584,6 +629,20 @@
                    GO TO P03100-EXIT
            END-IF.
 
+      *****************************************************************
+      *    IF THE SEARCH KEYWORD HAS CHANGED, RELOAD THE SCENARIO     *
+      *    LIST FROM PAGE 1 USING THE NEW KEYWORD -- ANY ACTIONS      *
+      *    ENTERED AGAINST THE OLD LIST ARE IGNORED                   *
+      *****************************************************************
+
+           IF PDAKEYWI NOT = WPW-KEYWORD
+               MOVE PDAKEYWI TO WPW-KEYWORD
+               MOVE 1 TO WPW-PAGE-NUMBER
+               MOVE 'N' TO WS-END-OF-PROCESS-SW
+               PERFORM P04000-BUILD-SCREEN THRU P04000-EXIT
+               GO TO P03100-EXIT
+           END-IF.
+
            IF NO-SELECTION-MADE
                MOVE -1 TO ACT1L
                MOVE PM025-MAKE-SELECTION TO PDAMSGO
@@ -736,6 +795,24 @@
                END-IF
            END-IF.
 
+      *****************************************************************
+      *    PF05 FROM THIS SCREEN SAVES THE CURRENT ACTIVE SCENARIOS   *
+      *    AS A NAMED PROFILE                                         *
+      *****************************************************************
+
+           IF SAVE-PROFILE-PKEY
+               PERFORM P03160-SAVE-PROFILE THRU P03160-EXIT
+           END-IF.
+
+      *****************************************************************
+      *    PF06 FROM THIS SCREEN LOADS A PREVIOUSLY SAVED NAMED       *
+      *    PROFILE, REPLACING THE CURRENT ACTIVE SCENARIOS            *
+      *****************************************************************
+
+           IF LOAD-PROFILE-PKEY
+               PERFORM P03170-LOAD-PROFILE THRU P03170-EXIT
+           END-IF.
+
        P03120-EXIT.
            EXIT.
            EJECT
@@ -757,6 +834,7 @@
                WHEN SCRN-ACTION(WS-SUB1) = '_'
                    EXIT
                WHEN SCRN-ACTION(WS-SUB1) = 'A'
+                   PERFORM P03135-EDIT-DURATION THRU P03135-EXIT
                WHEN SCRN-ACTION(WS-SUB1) = 'D'
                    EXIT
                WHEN OTHER
@@ -771,6 +849,40 @@
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03135-EDIT-DURATION                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO EDIT THE OPTIONAL "ACTIVE FOR NEXT  *
+      *                N TRANSACTIONS" DURATION ENTERED AGAINST AN    *
+      *                ACTIVATE ACTION.  BLANK MEANS THE SCENARIO     *
+      *                STAYS ON UNTIL MANUALLY TURNED OFF, THE SAME   *
+      *                AS BEFORE THIS DURATION FIELD EXISTED.  1-9    *
+      *                MEANS THE SCENARIO AUTO-DEACTIVATES AFTER      *
+      *                THAT MANY MORE TRANSACTIONS TRIGGER IT.        *
+      *                                                               *
+      *    CALLED BY:  P03130-EDIT-ACTIONS                            *
+      *                                                               *
+      *****************************************************************
+
+       P03135-EDIT-DURATION.
+
+           IF SCRN-DURATION(WS-SUB1) = SPACE OR LOW-VALUES
+               MOVE '0' TO SCRN-DURATION(WS-SUB1)
+               GO TO P03135-EXIT
+           END-IF.
+
+           IF SCRN-DURATION(WS-SUB1) NOT NUMERIC OR
+               SCRN-DURATION(WS-SUB1) = '0'
+                   MOVE -1 TO DUR-LEN(WS-SUB1)
+                   MOVE DFHDFHI TO DUR-ATTR(WS-SUB1)
+                   MOVE PM058-INVALID-DURATION TO WMF-MESSAGE-AREA
+                   PERFORM P70000-ERROR-ROUTINE THRU P70000-EXIT
+           END-IF.
+
+       P03135-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P03140-PROCESS-ACTIONS                         *
       *                                                               *
       *    FUNCTION :  ROUTINE TO PROCESS ACTIONS                     *
@@ -785,12 +897,15 @@
 
            IF SCRN-ACTION(WS-SUB1) = 'A'
                MOVE 'Y' TO PC-ACTIVE-SCENARIO(WS-SCENARIO)
+               MOVE SCRN-DURATION(WS-SUB1) TO
+                                      PC-SCENARIO-COUNTDOWN(WS-SCENARIO)
                MOVE ' ACTIVE ' TO SCRN-STATUS(WS-SUB1)
            END-IF.
 
            IF SCRN-ACTION(WS-SUB1) = 'D'
                MOVE 'INACTIVE' TO SCRN-STATUS(WS-SUB1)
                MOVE SPACES TO PC-ACTIVE-SCENARIO(WS-SCENARIO)
+               MOVE ZERO TO PC-SCENARIO-COUNTDOWN(WS-SCENARIO)
            END-IF.
 
            MOVE '_' TO SCRN-ACTION(WS-SUB1).
@@ -812,10 +927,13 @@
 
            MOVE PC-USERID-ID TO USERID-ID.
            MOVE PC-ACTIVE-SCENARIOS-GRP TO USERID-ACTIVE-SCENARIOS.
+           MOVE PC-SCENARIO-COUNTDOWN-GRP TO
+                                       USERID-SCENARIO-COUNTDOWN.
 
            EXEC SQL
                UPDATE  USERID
-               SET     ACTIVE_SCENARIOS = :USERID-ACTIVE-SCENARIOS
+               SET     ACTIVE_SCENARIOS = :USERID-ACTIVE-SCENARIOS,
+                       SCENARIO_COUNTDOWN = :USERID-SCENARIO-COUNTDOWN
                WHERE   ID = :USERID-ID
            END-EXEC.
 
@@ -833,6 +951,144 @@
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03160-SAVE-PROFILE                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO SAVE THE CURRENT ACTIVE SCENARIOS   *
+      *                AND SCENARIO COUNTDOWN BITMAP UNDER A NAMED    *
+      *                PROFILE ON THE SCENARIO_PROFILE DB2 TABLE      *
+      *                                                               *
+      *    CALLED BY:  P03120-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P03160-SAVE-PROFILE.
+
+           IF PDAPROFI = SPACES OR LOW-VALUES
+               MOVE PM070-ENTER-PROFILE-NAME TO PDAMSGO
+               GO TO P03160-EXIT
+           END-IF.
+
+           MOVE PC-USERID-NUMBER TO SCENARIO-PROFILE-USERID-NUMBER.
+           MOVE PDAPROFI TO SCENARIO-PROFILE-NAME.
+
+           EXEC SQL
+               SELECT   USERID_NUMBER
+               INTO     :SCENARIO-PROFILE-USERID-NUMBER
+               FROM     SCENARIO_PROFILE
+               WHERE    USERID_NUMBER = :SCENARIO-PROFILE-USERID-NUMBER
+                 AND    PROFILE_NAME  = :SCENARIO-PROFILE-NAME
+           END-EXEC.
+
+           IF SQLCODE = +0
+               EXEC SQL
+                   UPDATE  SCENARIO_PROFILE
+                   SET     ACTIVE_SCENARIOS   =
+                               :PC-ACTIVE-SCENARIOS-GRP,
+                           SCENARIO_COUNTDOWN =
+                               :PC-SCENARIO-COUNTDOWN-GRP
+                   WHERE   USERID_NUMBER =
+                               :SCENARIO-PROFILE-USERID-NUMBER
+                     AND   PROFILE_NAME  = :SCENARIO-PROFILE-NAME
+               END-EXEC
+               MOVE 'UPDATE SCENARIO_PROFILE' TO WPDE-FUNCTION
+           ELSE
+           IF SQLCODE = +100
+               EXEC SQL
+                   INSERT INTO SCENARIO_PROFILE
+                           (USERID_NUMBER, PROFILE_NAME,
+                            ACTIVE_SCENARIOS, SCENARIO_COUNTDOWN)
+                   VALUES  (:SCENARIO-PROFILE-USERID-NUMBER,
+                            :SCENARIO-PROFILE-NAME,
+                            :PC-ACTIVE-SCENARIOS-GRP,
+                            :PC-SCENARIO-COUNTDOWN-GRP)
+               END-EXEC
+               MOVE 'INSERT INTO SCENARIO_PROFILE' TO WPDE-FUNCTION
+           ELSE
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA024' TO WPDE-PROGRAM-ID
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT SCENARIO_PROFILE' TO WPDE-FUNCTION
+               MOVE 'P03160' TO WPDE-PARAGRAPH
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+               GO TO P03160-EXIT
+           END-IF
+           END-IF.
+
+           IF SQLCODE NOT = +0
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA024' TO WPDE-PROGRAM-ID
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE
+               MOVE 'P03160' TO WPDE-PARAGRAPH
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+               GO TO P03160-EXIT
+           END-IF.
+
+           MOVE PM071-PROFILE-SAVED TO PDAMSGO.
+
+       P03160-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03170-LOAD-PROFILE                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO LOAD A PREVIOUSLY SAVED NAMED       *
+      *                PROFILE FROM THE SCENARIO_PROFILE DB2 TABLE,   *
+      *                REPLACING THE CURRENT ACTIVE SCENARIOS AND     *
+      *                SCENARIO COUNTDOWN BITMAP, AND REBUILDING THE  *
+      *                SCREEN FROM PAGE 1                             *
+      *                                                               *
+      *    CALLED BY:  P03120-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P03170-LOAD-PROFILE.
+
+           IF PDAPROFI = SPACES OR LOW-VALUES
+               MOVE PM070-ENTER-PROFILE-NAME TO PDAMSGO
+               GO TO P03170-EXIT
+           END-IF.
+
+           MOVE PC-USERID-NUMBER TO SCENARIO-PROFILE-USERID-NUMBER.
+           MOVE PDAPROFI TO SCENARIO-PROFILE-NAME.
+
+           EXEC SQL
+               SELECT   ACTIVE_SCENARIOS, SCENARIO_COUNTDOWN
+               INTO     :PC-ACTIVE-SCENARIOS-GRP,
+                        :PC-SCENARIO-COUNTDOWN-GRP
+               FROM     SCENARIO_PROFILE
+               WHERE    USERID_NUMBER = :SCENARIO-PROFILE-USERID-NUMBER
+                 AND    PROFILE_NAME  = :SCENARIO-PROFILE-NAME
+           END-EXEC.
+
+           IF SQLCODE = +100
+               MOVE PM072-PROFILE-NOT-FOUND TO PDAMSGO
+               GO TO P03170-EXIT
+           END-IF.
+
+           IF SQLCODE NOT = +0
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA024' TO WPDE-PROGRAM-ID
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT SCENARIO_PROFILE' TO WPDE-FUNCTION
+               MOVE 'P03170' TO WPDE-PARAGRAPH
+               PERFORM P99500-PDA-ERROR THRU P99500-EXIT
+               GO TO P03170-EXIT
+           END-IF.
+
+           PERFORM P03150-UPDATE-USERID THRU P03150-EXIT.
+
+           MOVE 1 TO WPW-PAGE-NUMBER.
+           MOVE 'N' TO WS-END-OF-PROCESS-SW.
+           PERFORM P04000-BUILD-SCREEN THRU P04000-EXIT.
+
+           MOVE PM073-PROFILE-LOADED TO PDAMSGO.
+
+       P03170-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P04000-BUILD-SCREEN                            *
       *                                                               *
       *    FUNCTION :  BUILDS THE SCREEN                              *
@@ -858,6 +1114,16 @@
 
            MOVE 'N' TO WPW-MORE-SW.
 
+      *****************************************************************
+      *    DETERMINE THE LENGTH OF THE SEARCH KEYWORD, IF ANY, SO     *
+      *    P04100-LOAD-SCENARIOS KNOWS HOW MUCH OF PDAKEYWI TO USE    *
+      *    WHEN MATCHING AGAINST EACH SCENARIO NAME                   *
+      *****************************************************************
+
+           MOVE ZEROES TO WS-KEYWORD-LEN.
+           INSPECT WPW-KEYWORD TALLYING WS-KEYWORD-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+
            COMPUTE PDA-SWA-SUB = ((WPW-PAGE-NUMBER - 1) * 4).
 
            PERFORM P04100-LOAD-SCENARIOS THRU P04100-EXIT
@@ -880,11 +1146,28 @@
        P04100-LOAD-SCENARIOS.
 
            ADD 1 TO PDA-SWA-SUB.
+           MOVE 'N' TO WS-NAME-MATCH-SW.
+
+      *****************************************************************
+      *    IF A SEARCH KEYWORD IS ACTIVE, SKIP FORWARD OVER ANY       *
+      *    SCENARIOS WHOSE NAME DOES NOT CONTAIN THE KEYWORD          *
+      *****************************************************************
+
+           IF WS-KEYWORD-LEN > 0
+               PERFORM P04110-SKIP-NON-MATCH THRU P04110-EXIT
+                   UNTIL PDA-SWA-SUB > PDA-SWA-MAX-ENTRIES
+                       OR PDA-SWA-SL-SCENARIO(PDA-SWA-SUB) = SPACES
+                       OR NAME-MATCHES
+           END-IF.
 
            IF PDA-SWA-SUB > PDA-SWA-MAX-ENTRIES OR
                PDA-SWA-SL-SCENARIO(PDA-SWA-SUB) = SPACES
                    MOVE 'Y' TO WS-END-OF-PROCESS-SW
-                   MOVE PM013-BOTTOM-MSG TO PDAMSGO
+                   IF WS-KEYWORD-LEN > 0 AND WS-SUB1 = 1
+                       MOVE PM069-NO-SCENARIOS-MATCH TO PDAMSGO
+                   ELSE
+                       MOVE PM013-BOTTOM-MSG TO PDAMSGO
+                   END-IF
                    GO TO P04100-EXIT
            END-IF.
 
@@ -908,11 +1191,70 @@
                MOVE 'INACTIVE' TO SCRN-STATUS(WS-SUB1)
            END-IF.
 
+           IF PC-SCENARIO-COUNTDOWN(WS-SCENARIO) > 0
+               MOVE PC-SCENARIO-COUNTDOWN(WS-SCENARIO) TO
+                                       SCRN-DURATION(WS-SUB1)
+           ELSE
+               MOVE SPACE TO SCRN-DURATION(WS-SUB1)
+           END-IF.
+
        P04100-EXIT.
            EXIT.
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P04110-SKIP-NON-MATCH                          *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ADVANCE PDA-SWA-SUB PAST A          *
+      *                SCENARIO WHOSE NAME DOES NOT CONTAIN THE       *
+      *                SEARCH KEYWORD                                 *
+      *                                                               *
+      *    CALLED BY:  P04100-LOAD-SCENARIOS                          *
+      *                                                               *
+      *****************************************************************
+
+       P04110-SKIP-NON-MATCH.
+
+           PERFORM P04120-TEST-NAME-MATCH THRU P04120-EXIT.
+
+           IF NOT NAME-MATCHES
+               ADD 1 TO PDA-SWA-SUB
+           END-IF.
+
+       P04110-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P04120-TEST-NAME-MATCH                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO TEST WHETHER THE SCENARIO NAME AT   *
+      *                PDA-SWA-SUB CONTAINS THE SEARCH KEYWORD AS A   *
+      *                SUBSTRING                                      *
+      *                                                               *
+      *    CALLED BY:  P04110-SKIP-NON-MATCH                          *
+      *                                                               *
+      *****************************************************************
+
+       P04120-TEST-NAME-MATCH.
+
+           MOVE ZEROES TO WS-NAME-MATCH-COUNT.
+
+           INSPECT PDA-SWA-SL-NAME(PDA-SWA-SUB)
+               TALLYING WS-NAME-MATCH-COUNT FOR ALL
+                   WPW-KEYWORD(1:WS-KEYWORD-LEN).
+
+           IF WS-NAME-MATCH-COUNT > 0
+               MOVE 'Y' TO WS-NAME-MATCH-SW
+           ELSE
+               MOVE 'N' TO WS-NAME-MATCH-SW
+           END-IF.
+
+       P04120-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P05000-GET-USERID                              *
       *                                                               *
       *    FUNCTION :  ROUTINE TO GET THE USERID RECORD               *
@@ -927,8 +1269,9 @@
            MOVE PC-USERID-ID TO USERID-ID.
 
            EXEC SQL
-               SELECT  ACTIVE_SCENARIOS
-               INTO    :USERID-ACTIVE-SCENARIOS
+               SELECT  ACTIVE_SCENARIOS, SCENARIO_COUNTDOWN
+               INTO    :USERID-ACTIVE-SCENARIOS,
+                       :USERID-SCENARIO-COUNTDOWN
                FROM    USERID
                WHERE   ID = :USERID-ID
            END-EXEC.
@@ -943,6 +1286,7 @@
            END-IF.
 
            MOVE USERID-ACTIVE-SCENARIOS TO PC-ACTIVE-SCENARIOS-GRP.
+           MOVE USERID-SCENARIO-COUNTDOWN TO PC-SCENARIO-COUNTDOWN-GRP.
 
        P05000-EXIT.
            EXIT.
@@ -987,7 +1331,8 @@
            MOVE SPACES TO SCRN-SCENARIO(WS-SUB1)
                           SCRN-STATUS(WS-SUB1)
                           SCRN-PROGRAM(WS-SUB1)
-                          SCRN-NAME(WS-SUB1).
+                          SCRN-NAME(WS-SUB1)
+                          SCRN-DURATION(WS-SUB1).
 
        P78000-EXIT.
            EXIT.
@@ -1058,10 +1403,12 @@
 
            IF SCRN-SCENARIO(WS-SUB1) > SPACES
                MOVE DFHBMFSE TO ACT-ATTR(WS-SUB1)
+                                DUR-ATTR(WS-SUB1)
                INSPECT SCRN-ACTION(WS-SUB1)
                    CONVERTING WMF-SPACES-LOWVALUE-R TO '__'
            ELSE
                MOVE DFHBMASF TO ACT-ATTR(WS-SUB1)
+                                DUR-ATTR(WS-SUB1)
                MOVE SPACES TO SCRN-ACTION(WS-SUB1)
            END-IF.
 
