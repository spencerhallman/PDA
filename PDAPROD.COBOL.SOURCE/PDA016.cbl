@@ -96,6 +96,14 @@
                88  ERROR-FOUND                               VALUE 'Y'.
                88  NO-ERROR-FOUND                            VALUE 'N'.
 
+           05  WS-REQUEST-ALL-SW       PIC X(01)             VALUE 'N'.
+               88  REQUEST-ALL-ORDERS                        VALUE 'Y'.
+               88  REQUEST-RECENT-ORDERS-ONLY                VALUE 'N'.
+
+           05  WS-MORE-PAGES-SW        PIC X(01)             VALUE 'N'.
+               88  MORE-PAGES-PENDING                        VALUE 'Y'.
+               88  NO-MORE-PAGES                             VALUE 'N'.
+
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -295,7 +303,9 @@
            05  MQS-CUSTOMER-USERID     PIC X(08).
            05  MQS-CUSTOMER-ID         PIC X(32).
            05  MQS-CUSTOMER-ORDER-FEE  PIC 9(7)V99.
-           05  FILLER                  PIC X(01).
+           05  MQS-CUSTOMER-REQUEST-ALL
+                                       PIC X(01).
+               88  MQS-REQUEST-ALL-ORDERS                   VALUE 'Y'.
 
 
       *****************************************************************
@@ -332,7 +342,11 @@
                                        PIC X(78).
                10  MQS-PDA-ERROR-LINE-02
                                        PIC X(78).
-           05  FILLER                  PIC X(442).
+           05  MQS-MORE-MESSAGES-FOLLOW
+                                       PIC X(01).
+               88  MQS-MORE-MESSAGES-TO-COME                VALUE 'Y'.
+               88  MQS-NO-MORE-MESSAGES                      VALUE 'N'.
+           05  FILLER                  PIC X(441).
            EJECT
 
       *****************************************************************
@@ -771,6 +785,16 @@
            PERFORM  P03300-EDIT-CUST-ID
                THRU P03300-EDIT-CUST-ID-EXIT.
 
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+      *****************************************************************
+      *    EDIT THE OPERATOR ENTERED REQUEST-ALL-ORDERS FLAG          *
+      *****************************************************************
+
+           PERFORM  P03350-EDIT-REQUEST-ALL
+               THRU P03350-EDIT-REQUEST-ALL-EXIT.
+
 
        P03100-EDIT-SCREEN-EXIT.
            EXIT.
@@ -872,6 +896,41 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03350-EDIT-REQUEST-ALL                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THE OPERATOR ENTERED       *
+      *                REQUEST-ALL-ORDERS FLAG. A 'Y' ENTRY CAUSES    *
+      *                PDA017 TO RETURN THE CUSTOMER'S COMPLETE ORDER *
+      *                HISTORY (VIA MULTIPLE MQSERIES RESPONSE        *
+      *                MESSAGES) RATHER THAN JUST THE MOST RECENT     *
+      *                14 ORDERS.                                     *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03350-EDIT-REQUEST-ALL.
+
+           IF PDAREQAI                 =  SPACES  OR  LOW-VALUES
+               MOVE 'N'                TO PDAREQAI.
+
+           IF PDAREQAI                 =  'Y'  OR  'N'
+               MOVE PDAREQAI           TO WS-REQUEST-ALL-SW
+           ELSE
+               MOVE DFHUNINT           TO PDAREQAA
+               MOVE PM053-INVALID-REQUEST-ALL
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03350-EDIT-REQUEST-ALL-EXIT.
+
+
+       P03350-EDIT-REQUEST-ALL-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P03900-CHECK-CURRENCY                          *
@@ -1112,6 +1171,9 @@
            MOVE PC-USERID-ID           TO MQS-CUSTOMER-USERID.
            MOVE PDACUSTI               TO MQS-CUSTOMER-ID.
            MOVE WMF-PER-ORDER-FEE      TO MQS-CUSTOMER-ORDER-FEE.
+           MOVE 'N'                    TO MQS-CUSTOMER-REQUEST-ALL.
+           IF REQUEST-ALL-ORDERS
+               MOVE 'Y'                TO MQS-CUSTOMER-REQUEST-ALL.
 
 
            PERFORM P07200-MQS-PUT
@@ -1173,10 +1235,53 @@
 
 
       *****************************************************************
-      *    READ THE RESPONSE QUEUE MESSAGE FROM PROGRAM PDA017        *
-      *    (RESULTS FROM THE ORDER INQUIRY REQUEST MESSAGE)           *
+      *    READ THE RESPONSE QUEUE MESSAGE(S) FROM PROGRAM PDA017     *
+      *    (RESULTS FROM THE ORDER INQUIRY REQUEST MESSAGE). WHEN THE *
+      *    OPERATOR REQUESTED THE FULL ORDER HISTORY, PDA017 RETURNS  *
+      *    THE RESULTS AS MULTIPLE RESPONSE MESSAGES, EACH CARRYING   *
+      *    MQS-MORE-MESSAGES-FOLLOW = 'Y' UNTIL THE LAST ONE - ALL    *
+      *    OF THEM MUST BE DRAINED FROM THE QUEUE HERE.               *
+      *****************************************************************
+
+           MOVE 'Y'                    TO WS-MORE-PAGES-SW.
+
+           PERFORM  P05550-RECEIVE-RESPONSE-PAGE
+               THRU P05550-RECEIVE-RESPONSE-PAGE-EXIT
+                   UNTIL NO-MORE-PAGES.
+
+
+      *****************************************************************
+      *    CLOSE THE MQSERIES CUSTOMER RESPONSE QUEUE                  *
+      *****************************************************************
+
+           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
+           COMPUTE MQS-OPTIONS         =  MQCO-NONE.
+
+           PERFORM P07300-MQS-CLOSE
+              THRU P07300-MQS-CLOSE-EXIT.
+
+
+       P05500-ORDER-INQ-RESPONSE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05550-RECEIVE-RESPONSE-PAGE                   *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO MQGET ONE RESPONSE MESSAGE FROM     *
+      *                PROGRAM PDA017 AND FORMAT ITS RESULTS TO THE   *
+      *                SCREEN. CONTINUES TO BE PERFORMED BY           *
+      *                P05500-ORDER-INQ-RESPONSE UNTIL THE MESSAGE    *
+      *                JUST RECEIVED INDICATES NO FURTHER PAGES OF    *
+      *                ORDER HISTORY ARE FOLLOWING.                   *
+      *                                                               *
+      *    CALLED BY:  P05500-ORDER-INQ-RESPONSE                      *
+      *                                                               *
       *****************************************************************
 
+       P05550-RECEIVE-RESPONSE-PAGE.
+
            MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
            MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.
            MOVE MQRO-NONE              TO MQMD-REPORT.
@@ -1205,32 +1310,24 @@
                                        TO WMF-MESSAGE-AREA
                PERFORM  P70000-ERROR-ROUTINE
                    THRU P70000-ERROR-ROUTINE-EXIT
-           ELSE
-               NEXT SENTENCE.
+               MOVE 'N'                TO WS-MORE-PAGES-SW
+               GO TO P05550-RECEIVE-RESPONSE-PAGE-EXIT.
 
 
       *****************************************************************
-      *    CLOSE THE MQSERIES CUSTOMER RESPONSE QUEUE                  *
-      *****************************************************************
-
-           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
-           COMPUTE MQS-OPTIONS         =  MQCO-NONE.
-
-           PERFORM P07300-MQS-CLOSE
-              THRU P07300-MQS-CLOSE-EXIT.
-
-
-      *****************************************************************
-      *    PROCESS THE RESULTS OF THE CUSTOMER ORDER INQUIRY           *
-      *    (EITHER SUCCESSFUL QUERY, OR ERROR ENCOUNTERED)             *
+      *    PROCESS THE RESULTS OF THIS PAGE OF THE CUSTOMER ORDER     *
+      *    INQUIRY (EITHER SUCCESSFUL QUERY, OR ERROR ENCOUNTERED)    *
       *****************************************************************
 
            IF NO-ERROR-FOUND
                PERFORM P08000-PROCESS-RESULTS
                   THRU P08000-PROCESS-RESULTS-EXIT.
 
+           IF ERROR-FOUND  OR  MQS-NO-MORE-MESSAGES
+               MOVE 'N'                TO WS-MORE-PAGES-SW.
 
-       P05500-ORDER-INQ-RESPONSE-EXIT.
+
+       P05550-RECEIVE-RESPONSE-PAGE-EXIT.
            EXIT.
            EJECT
 
