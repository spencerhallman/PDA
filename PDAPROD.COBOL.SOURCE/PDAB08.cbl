@@ -0,0 +1,597 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB08.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB08                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB08 IS A BATCH PROGRAM THAT WILL       * 00100000
+      *             RECONCILE THE DB2 ORDER_LOG TABLE (THE NON-CICS/  * 00110000
+      *             BATCH SYSTEM OF RECORD FOR ORDERS) AGAINST THE    * 00120000
+      *             IMS ORDER ROOT SEGMENT (THE CICS SYSTEM OF        * 00130000
+      *             RECORD FOR ORDERS).  BOTH FILES ARE READ IN       * 00140000
+      *             ASCENDING PREFIX/NUMBER KEY SEQUENCE AND MATCHED  * 00150000
+      *             LIKE A STANDARD MATCH/MERGE.  ANY ORDER PRESENT   * 00160000
+      *             IN ONE SYSTEM BUT NOT THE OTHER, OR PRESENT IN    * 00170000
+      *             BOTH BUT WITH DISAGREEING TOTAL AMOUNTS, IS       * 00180000
+      *             WRITTEN TO THE REPORT.                            * 00190000
+      *                  1)  ORDER LOG TABLE             (DB2)        * 00200000
+      *                  2)  ORDER DATABASE              (IMS)        * 00210000
+      *                                                               * 00220000
+      * FILES   :   ORDER LOG TABLE       -  DB2           (INPUT)    * 00230000
+      *             ORDER DATABASE        -  IMS           (INPUT)    * 00240000
+      *                                                               * 00250000
+      ***************************************************************** 00260000
+      *             PROGRAM CHANGE LOG                                * 00270000
+      *             -------------------                               * 00280000
+      *                                                               * 00290000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00300000
+      *  --------   --------------------  --------------------------  * 00310000
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00320000
+      *                                                               * 00330000
+      ***************************************************************** 00340000
+           EJECT                                                        00350000
+       ENVIRONMENT DIVISION.                                            00360000
+                                                                         00370000
+       DATA DIVISION.                                                   00380000
+                                                                         00390000
+       WORKING-STORAGE SECTION.                                         00400000
+                                                                         00410000
+      ***************************************************************** 00420000
+      *    SWITCHES                                                   * 00430000
+      ***************************************************************** 00440000
+                                                                         00450000
+       01  WS-SWITCHES.                                                 00460000
+           05  WS-END-OF-DB2-SW        PIC X     VALUE 'N'.             00470000
+               88  END-OF-DB2                    VALUE 'Y'.             00480000
+           05  WS-END-OF-IMS-SW        PIC X     VALUE 'N'.             00490000
+               88  END-OF-IMS                    VALUE 'Y'.             00500000
+           EJECT                                                        00510000
+      ***************************************************************** 00520000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00530000
+      ***************************************************************** 00540000
+                                                                         00550000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00560000
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00570000
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.          00580000
+           03  WS-OP-STATUS            PIC XX    VALUE SPACES.          00590000
+               88  OP-GOOD-RETURN                VALUE '  '.            00600000
+               88  OP-END-OF-DATABASE            VALUE 'GB'.            00610000
+               88  OP-SEGMENT-NOT-FOUND          VALUE 'GE'.            00620000
+           03  WS-ORDERS-MATCHED       PIC S9(7) VALUE +0       COMP-3. 00630000
+           03  WS-ORDERS-MISMATCHED    PIC S9(7) VALUE +0       COMP-3. 00640000
+           03  WS-MISSING-FROM-IMS     PIC S9(7) VALUE +0       COMP-3. 00650000
+           03  WS-MISSING-FROM-DB2     PIC S9(7) VALUE +0       COMP-3. 00660000
+           03  WS-DATE.                                                 00670000
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00680000
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00690000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00700000
+           EJECT                                                        00710000
+      ***************************************************************** 00720000
+      *    MATCH / MERGE KEY COMPARE FIELDS                           * 00730000
+      ***************************************************************** 00740000
+                                                                         00750000
+       01  WS-MATCH-FIELDS.                                             00760000
+           03  WS-DB2-KEY.                                              00770000
+               05  WS-DB2-KEY-PREFIX   PIC X(5)  VALUE HIGH-VALUES.     00780000
+               05  WS-DB2-KEY-NUMBER   PIC X(10) VALUE HIGH-VALUES.     00790000
+           03  WS-IMS-KEY.                                              00800000
+               05  WS-IMS-KEY-PREFIX   PIC X(5)  VALUE HIGH-VALUES.     00810000
+               05  WS-IMS-KEY-NUMBER   PIC X(10) VALUE HIGH-VALUES.     00820000
+           EJECT                                                        00830000
+      ***************************************************************** 00840000
+      *    DISPLAY AREA                                               * 00850000
+      ***************************************************************** 00860000
+                                                                         00870000
+       01  WS-DISPLAY-LINES.                                            00880000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00890000
+           03  WS-DL-BLANK.                                             00900000
+               05  FILLER         PIC X(01) VALUE '*'.                  00910000
+               05  FILLER         PIC X(78) VALUE SPACES.               00920000
+               05  FILLER         PIC X(01) VALUE '*'.                  00930000
+           03  WS-DL-LINE.                                              00940000
+               05  FILLER         PIC X(01) VALUE '*'.                  00950000
+               05  WS-DL-LINE-TEXT                                      00960000
+                                  PIC X(78) VALUE SPACES.                00970000
+               05  FILLER         PIC X(01) VALUE '*'.                  00980000
+           03  WS-DL-RUN-DATE.                                          00985000
+               05  FILLER         PIC X(01) VALUE '*'.                  00986000
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               00987000
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               00988000
+               05  FILLER         PIC X(01) VALUE '/'.                  00988100
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               00988200
+               05  FILLER         PIC X(01) VALUE '/'.                  00988300
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               00988400
+               05  FILLER         PIC X(56) VALUE SPACES.               00988500
+               05  FILLER         PIC X(01) VALUE '*'.                  00988600
+           03  WS-DL-TOTAL.                                             00990000
+               05  FILLER         PIC X(01) VALUE '*'.                  01000000
+               05  FILLER         PIC X(45) VALUE SPACES.               01010000
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          01020000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01030000
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.                01040000
+               05  FILLER         PIC X(01) VALUE '*'.                  01050000
+           EJECT                                                        01060000
+      ***************************************************************** 01070000
+      *    ORDER MISMATCH DETAIL LINES                                * 01080000
+      ***************************************************************** 01090000
+                                                                         01100000
+       01  WS-DL-MISS-IMS.                                              01110000
+           03  FILLER                  PIC X(01) VALUE '*'.             01120000
+           03  FILLER                  PIC X(13) VALUE '  ORDER NO. '. 01130000
+           03  WS-DL-MI-PREFIX         PIC X(05) VALUE SPACES.          01140000
+           03  FILLER                  PIC X(01) VALUE '-'.             01150000
+           03  WS-DL-MI-NUMBER         PIC X(10) VALUE SPACES.          01160000
+           03  FILLER                  PIC X(49) VALUE                 01170000
+               ' - IN ORDER_LOG, NOT FOUND ON ORDER1DB'.                01180000
+           03  FILLER                  PIC X(01) VALUE '*'.             01190000
+                                                                         01200000
+       01  WS-DL-MISS-DB2.                                              01210000
+           03  FILLER                  PIC X(01) VALUE '*'.             01220000
+           03  FILLER                  PIC X(13) VALUE '  ORDER NO. '. 01230000
+           03  WS-DL-MD-PREFIX         PIC X(05) VALUE SPACES.          01240000
+           03  FILLER                  PIC X(01) VALUE '-'.             01250000
+           03  WS-DL-MD-NUMBER         PIC X(10) VALUE SPACES.          01260000
+           03  FILLER                  PIC X(49) VALUE                 01270000
+               ' - ON ORDER1DB, NOT FOUND IN ORDER_LOG'.                01280000
+           03  FILLER                  PIC X(01) VALUE '*'.             01290000
+                                                                         01300000
+       01  WS-DL-MISMATCH-1.                                            01310000
+           03  FILLER                  PIC X(01) VALUE '*'.             01320000
+           03  FILLER                  PIC X(13) VALUE '  ORDER NO. '. 01330000
+           03  WS-DL-MM-PREFIX         PIC X(05) VALUE SPACES.          01340000
+           03  FILLER                  PIC X(01) VALUE '-'.             01350000
+           03  WS-DL-MM-NUMBER         PIC X(10) VALUE SPACES.          01360000
+           03  FILLER                  PIC X(49) VALUE                 01370000
+               ' - TOTAL AMOUNT DOES NOT AGREE, SEE BELOW'.             01380000
+           03  FILLER                  PIC X(01) VALUE '*'.             01390000
+                                                                         01400000
+       01  WS-DL-MISMATCH-2.                                            01410000
+           03  FILLER                  PIC X(01) VALUE '*'.             01420000
+           03  FILLER                  PIC X(16) VALUE                 01430000
+               '      ORDER_LOG='.                                      01440000
+           03  WS-DL-MM-LOG-AMT        PIC -(6)9.99.                    01450000
+           03  FILLER                  PIC X(10) VALUE '   ORDER='.     01460000
+           03  WS-DL-MM-ORD-AMT        PIC -(6)9.99.                    01470000
+           03  FILLER                  PIC X(32) VALUE SPACES.          01480000
+           03  FILLER                  PIC X(01) VALUE '*'.             01490000
+           EJECT                                                        01500000
+      ***************************************************************** 01510000
+      *    DB2  DEFINITIONS                                           * 01520000
+      ***************************************************************** 01530000
+                                                                         01540000
+      ***************************************************************** 01550000
+      *         SQL COMMUNICATIONS AREA                               * 01560000
+      ***************************************************************** 01570000
+                                                                         01580000
+           EXEC SQL                                                     01590000
+              INCLUDE SQLCA                                             01600000
+           END-EXEC.                                                    01610000
+           EJECT                                                        01620000
+           EXEC SQL                                                     01630000
+              INCLUDE DORDLOG                                           01640000
+           END-EXEC.                                                    01650000
+           EJECT                                                        01660000
+           EXEC SQL                                                     01670000
+               DECLARE ORDERLOG CURSOR FOR                              01680000
+                   SELECT    PREFIX,                                    01690000
+                             NUMBER,                                    01700000
+                             TOTAL_AMOUNT                                01710000
+                   FROM      ORDER_LOG                                  01720000
+                   ORDER BY  PREFIX, NUMBER                              01730000
+           END-EXEC.                                                    01740000
+           EJECT                                                        01750000
+      ***************************************************************** 01760000
+      *    IMS FUNCTION DEFINITIONS                                   * 01770000
+      ***************************************************************** 01780000
+                                                                         01790000
+       01  ORDER-SSA-UNQUAL.                                            01800000
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.         01810000
+           03  FILLER                  PIC X     VALUE SPACES.          01820000
+           EJECT                                                        01830000
+      ***************************************************************** 01840000
+      *    IMS RECORD AREAS                                           * 01850000
+      ***************************************************************** 01860000
+                                                                         01870000
+           COPY ORDER.                                                  01880000
+           EJECT                                                        01890000
+      ***************************************************************** 01900000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 01910000
+      ***************************************************************** 01920000
+                                                                         01930000
+           COPY PDAERRWS.                                               01940000
+                                                                         01950000
+       01  WS-PDA-BATCH-ERROR-01.                                       01960000
+           05  FILLER             PIC X     VALUE SPACES.               01970000
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             01980000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          01990000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB08'.             02000000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      02010000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               02020000
+                                                                         02030000
+       01  WS-PDA-BATCH-ERROR-02.                                       02040000
+           05  FILLER             PIC X(8)  VALUE SPACES.               02050000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               02060000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   02070000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               02080000
+           EJECT                                                        02090000
+      ***************************************************************** 02100000
+      *    LINKAGE SECTION                                            * 02110000
+      ***************************************************************** 02120000
+                                                                         02130000
+       LINKAGE SECTION.                                                 02140000
+                                                                         02150000
+      ****************************************************************  02160000
+      *****  I-O PCB                                                    02170000
+      ****************************************************************  02180000
+                                                                         02190000
+       01  IO-PCB.                                                      02200000
+           05  FILLER                  PIC X(10) VALUE SPACES.          02210000
+           05  IO-STATUS               PIC XX    VALUE SPACES.          02220000
+           05  FILLER                  PIC X(20) VALUE SPACES.          02230000
+                                                                         02240000
+           COPY PCBORDER.                                               02250000
+           EJECT                                                        02260000
+      ***************************************************************** 02270000
+      *    P R O C E D U R E    D I V I S I O N                       * 02280000
+      ***************************************************************** 02290000
+                                                                         02300000
+       PROCEDURE DIVISION.                                              02310000
+                                                                         02320000
+      ***************************************************************** 02330000
+      *                                                               * 02340000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 02350000
+      *                                                               * 02360000
+      *    FUNCTION :  PROGRAM ENTRY, OPEN THE ORDER_LOG CURSOR, READ * 02370000
+      *                THE FIRST RECORD FROM EACH SYSTEM AND DRIVE    * 02380000
+      *                THE MATCH / MERGE RECONCILIATION.              * 02390000
+      *                                                               * 02400000
+      *    CALLED BY:  NONE                                           * 02410000
+      *                                                               * 02420000
+      ***************************************************************** 02430000
+                                                                         02440000
+       P00000-MAINLINE.                                                 02450000
+                                                                         02460000
+           ENTRY 'DLITCBL' USING                                        02470000
+                           IO-PCB                                       02480000
+                           ORDER-PCB.                                   02490000
+                                                                         02500000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  02510000
+                                                                         02520000
+           DISPLAY ' '.                                                 02540000
+           DISPLAY WS-DL-ASTERISK.                                      02550000
+           DISPLAY WS-DL-BLANK.                                         02560000
+           MOVE '  PDAB08 - ORDER LOG / ORDER1DB RECONCILIATION REPORT' 02570000
+               TO WS-DL-LINE-TEXT.                                      02580000
+           DISPLAY WS-DL-LINE.                                          02590000
+           MOVE SPACES TO WS-DL-RUN-DATE.                                02600000
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      02605000
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        02606000
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                             02607000
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                           02608000
+           DISPLAY WS-DL-RUN-DATE.                                      02630000
+           DISPLAY WS-DL-BLANK.                                         02640000
+           DISPLAY WS-DL-ASTERISK.                                      02650000
+           DISPLAY ' '.                                                 02660000
+                                                                         02670000
+           EXEC SQL                                                     02680000
+               OPEN ORDERLOG                                            02690000
+           END-EXEC.                                                    02700000
+                                                                         02710000
+           IF SQLCODE NOT = +0                                          02720000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          02730000
+               MOVE 'PDAB08' TO WPDE-PROGRAM-ID                         02740000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         02750000
+               MOVE 'OPEN ORDERLOG CURSOR' TO WPDE-FUNCTION             02760000
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          02770000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   02780000
+                                                                         02790000
+           PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT.                02800000
+           PERFORM P20000-GET-NEXT-IMS THRU P20000-EXIT.                02810000
+                                                                         02820000
+           PERFORM P30000-MATCH-MERGE THRU P30000-EXIT                 02830000
+               UNTIL END-OF-DB2 AND END-OF-IMS.                         02840000
+                                                                         02850000
+           EXEC SQL                                                     02860000
+               CLOSE ORDERLOG                                           02870000
+           END-EXEC.                                                    02880000
+                                                                         02890000
+           IF SQLCODE NOT = +0                                          02900000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          02910000
+               MOVE 'PDAB08' TO WPDE-PROGRAM-ID                         02920000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         02930000
+               MOVE 'CLOSE ORDERLOG CURSOR' TO WPDE-FUNCTION            02940000
+               MOVE 'P00000' TO WPDE-PARAGRAPH                          02950000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   02960000
+                                                                         02970000
+           DISPLAY ' '.                                                 02980000
+           DISPLAY WS-DL-ASTERISK.                                      02990000
+                                                                         03000000
+           MOVE 'ORDERS MATCHED' TO WS-DL-T-TITLE.                      03010000
+           MOVE WS-ORDERS-MATCHED TO WS-DL-T-CNT.                        03020000
+           DISPLAY WS-DL-TOTAL.                                         03030000
+                                                                         03040000
+           MOVE 'AMOUNT MISMATCHES' TO WS-DL-T-TITLE.                   03050000
+           MOVE WS-ORDERS-MISMATCHED TO WS-DL-T-CNT.                     03060000
+           DISPLAY WS-DL-TOTAL.                                         03070000
+                                                                         03080000
+           MOVE 'MISSING FROM ORDER1DB' TO WS-DL-T-TITLE.               03090000
+           MOVE WS-MISSING-FROM-IMS TO WS-DL-T-CNT.                      03100000
+           DISPLAY WS-DL-TOTAL.                                         03110000
+                                                                         03120000
+           MOVE 'MISSING FROM ORDER_LOG' TO WS-DL-T-TITLE.              03130000
+           MOVE WS-MISSING-FROM-DB2 TO WS-DL-T-CNT.                      03140000
+           DISPLAY WS-DL-TOTAL.                                         03150000
+                                                                         03160000
+           DISPLAY WS-DL-ASTERISK.                                      03170000
+           DISPLAY ' '.                                                 03180000
+                                                                         03190000
+           GOBACK.                                                      03200000
+                                                                         03210000
+       P00000-EXIT.                                                     03220000
+           EXIT.                                                        03230000
+           EJECT                                                        03240000
+      ***************************************************************** 03250000
+      *                                                               * 03260000
+      *    PARAGRAPH:  P10000-GET-NEXT-DB2                            * 03270000
+      *                                                               * 03280000
+      *    FUNCTION :  FETCH THE NEXT ORDER_LOG ROW AND BUILD ITS     * 03290000
+      *                MATCH KEY                                      * 03300000
+      *                                                               * 03310000
+      *    CALLED BY:  P00000-MAINLINE                                * 03320000
+      *                P30000-MATCH-MERGE                             * 03330000
+      *                                                               * 03340000
+      ***************************************************************** 03350000
+                                                                         03360000
+       P10000-GET-NEXT-DB2.                                             03370000
+                                                                         03380000
+           EXEC SQL                                                     03390000
+               FETCH  ORDERLOG                                          03400000
+               INTO   :ORDER-LOG-PREFIX,                                03410000
+                      :ORDER-LOG-NUMBER,                                03420000
+                      :ORDER-LOG-TOTAL-AMOUNT                            03430000
+           END-EXEC.                                                    03440000
+                                                                         03450000
+           EVALUATE TRUE                                                03460000
+               WHEN SQLCODE = +0                                        03470000
+                   MOVE ORDER-LOG-PREFIX TO WS-DB2-KEY-PREFIX            03480000
+                   MOVE ORDER-LOG-NUMBER TO WS-DB2-KEY-NUMBER            03490000
+               WHEN SQLCODE = +100                                      03500000
+                   MOVE 'Y' TO WS-END-OF-DB2-SW                         03510000
+                   MOVE HIGH-VALUES TO WS-DB2-KEY                        03520000
+               WHEN OTHER                                               03530000
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      03540000
+                   MOVE 'PDAB08' TO WPDE-PROGRAM-ID                     03550000
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     03560000
+                   MOVE 'FETCH ORDERLOG CURSOR' TO WPDE-FUNCTION        03570000
+                   MOVE 'P10000' TO WPDE-PARAGRAPH                      03580000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                03590000
+           END-EVALUATE.                                                03600000
+                                                                         03610000
+       P10000-EXIT.                                                     03620000
+           EXIT.                                                        03630000
+           EJECT                                                        03640000
+      ***************************************************************** 03650000
+      *                                                               * 03660000
+      *    PARAGRAPH:  P20000-GET-NEXT-IMS                            * 03670000
+      *                                                               * 03680000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 03690000
+      *                FROM THE ORDER1DB DATABASE AND BUILD ITS       * 03700000
+      *                MATCH KEY                                      * 03710000
+      *                                                               * 03720000
+      *    CALLED BY:  P00000-MAINLINE                                * 03730000
+      *                P30000-MATCH-MERGE                             * 03740000
+      *                                                               * 03750000
+      ***************************************************************** 03760000
+                                                                         03770000
+       P20000-GET-NEXT-IMS.                                             03780000
+                                                                         03790000
+           CALL 'CBLTDLI' USING                                         03800000
+                          WS-GN                                         03810000
+                          ORDER-PCB                                     03820000
+                          ORDER-SEGMENT                                 03830000
+                          ORDER-SSA-UNQUAL                               03840000
+           END-CALL.                                                    03850000
+                                                                         03860000
+           MOVE OP-STATUS TO WS-OP-STATUS.                               03870000
+                                                                         03880000
+           EVALUATE TRUE                                                03890000
+               WHEN OP-GOOD-RETURN                                      03900000
+                   MOVE ORDER-PREFIX TO WS-IMS-KEY-PREFIX                 03910000
+                   MOVE ORDER-NUMBER TO WS-IMS-KEY-NUMBER                 03920000
+               WHEN OP-END-OF-DATABASE                                  03930000
+               WHEN OP-SEGMENT-NOT-FOUND                                03940000
+                   MOVE 'Y' TO WS-END-OF-IMS-SW                         03950000
+                   MOVE HIGH-VALUES TO WS-IMS-KEY                        03960000
+               WHEN OTHER                                               03970000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      03980000
+                   MOVE 'PDAB08' TO WPIE-PROGRAM-ID                     03990000
+                   MOVE 'P20000' TO WPIE-PARAGRAPH                      04000000
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   04010000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    04020000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    04030000
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                04040000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND          04050000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                04060000
+           END-EVALUATE.                                                04070000
+                                                                         04080000
+       P20000-EXIT.                                                     04090000
+           EXIT.                                                        04100000
+           EJECT                                                        04110000
+      ***************************************************************** 04120000
+      *                                                               * 04130000
+      *    PARAGRAPH:  P30000-MATCH-MERGE                             * 04140000
+      *                                                               * 04150000
+      *    FUNCTION :  COMPARE THE CURRENT ORDER_LOG KEY AGAINST THE  * 04160000
+      *                CURRENT ORDER1DB KEY AND REPORT ANY ORDER      * 04170000
+      *                THAT IS MISSING FROM EITHER SYSTEM, THEN       * 04180000
+      *                COMPARE THE TOTAL AMOUNTS FOR ANY ORDER        * 04190000
+      *                PRESENT IN BOTH                                 * 04200000
+      *                                                               * 04210000
+      *    CALLED BY:  P00000-MAINLINE                                * 04220000
+      *                                                               * 04230000
+      ***************************************************************** 04240000
+                                                                         04250000
+       P30000-MATCH-MERGE.                                              04260000
+                                                                         04270000
+           EVALUATE TRUE                                                04280000
+               WHEN WS-DB2-KEY < WS-IMS-KEY                             04290000
+                   PERFORM P40000-REPORT-MISS-IMS THRU P40000-EXIT      04300000
+                   PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT          04310000
+               WHEN WS-DB2-KEY > WS-IMS-KEY                             04320000
+                   PERFORM P41000-REPORT-MISS-DB2 THRU P41000-EXIT      04330000
+                   PERFORM P20000-GET-NEXT-IMS THRU P20000-EXIT          04340000
+               WHEN OTHER                                               04350000
+                   PERFORM P42000-COMPARE-AMOUNTS THRU P42000-EXIT      04360000
+                   PERFORM P10000-GET-NEXT-DB2 THRU P10000-EXIT          04370000
+                   PERFORM P20000-GET-NEXT-IMS THRU P20000-EXIT          04380000
+           END-EVALUATE.                                                04390000
+                                                                         04400000
+       P30000-EXIT.                                                     04410000
+           EXIT.                                                        04420000
+           EJECT                                                        04430000
+      ***************************************************************** 04440000
+      *                                                               * 04450000
+      *    PARAGRAPH:  P40000-REPORT-MISS-IMS                        * 04460000
+      *                                                               * 04470000
+      *    FUNCTION :  WRITE A REPORT LINE FOR AN ORDER_LOG ROW THAT  * 04480000
+      *                HAS NO MATCHING ORDER1DB SEGMENT                * 04490000
+      *                                                               * 04500000
+      *    CALLED BY:  P30000-MATCH-MERGE                             * 04510000
+      *                                                               * 04520000
+      ***************************************************************** 04530000
+                                                                         04540000
+       P40000-REPORT-MISS-IMS.                                          04550000
+                                                                         04560000
+           IF END-OF-DB2                                                04570000
+               GO TO P40000-EXIT                                        04580000
+           END-IF.                                                      04590000
+                                                                         04600000
+           MOVE WS-DB2-KEY-PREFIX TO WS-DL-MI-PREFIX.                    04610000
+           MOVE WS-DB2-KEY-NUMBER TO WS-DL-MI-NUMBER.                    04620000
+           DISPLAY WS-DL-MISS-IMS.                                      04630000
+                                                                         04640000
+           ADD +1 TO WS-MISSING-FROM-IMS.                                04650000
+                                                                         04660000
+       P40000-EXIT.                                                     04670000
+           EXIT.                                                        04680000
+           EJECT                                                        04690000
+      ***************************************************************** 04700000
+      *                                                               * 04710000
+      *    PARAGRAPH:  P41000-REPORT-MISS-DB2                        * 04720000
+      *                                                               * 04730000
+      *    FUNCTION :  WRITE A REPORT LINE FOR AN ORDER1DB SEGMENT    * 04740000
+      *                THAT HAS NO MATCHING ORDER_LOG ROW              * 04750000
+      *                                                               * 04760000
+      *    CALLED BY:  P30000-MATCH-MERGE                             * 04770000
+      *                                                               * 04780000
+      ***************************************************************** 04790000
+                                                                         04800000
+       P41000-REPORT-MISS-DB2.                                          04810000
+                                                                         04820000
+           IF END-OF-IMS                                                04830000
+               GO TO P41000-EXIT                                        04840000
+           END-IF.                                                      04850000
+                                                                         04860000
+           MOVE WS-IMS-KEY-PREFIX TO WS-DL-MD-PREFIX.                    04870000
+           MOVE WS-IMS-KEY-NUMBER TO WS-DL-MD-NUMBER.                    04880000
+           DISPLAY WS-DL-MISS-DB2.                                      04890000
+                                                                         04900000
+           ADD +1 TO WS-MISSING-FROM-DB2.                                04910000
+                                                                         04920000
+       P41000-EXIT.                                                     04930000
+           EXIT.                                                        04940000
+           EJECT                                                        04950000
+      ***************************************************************** 04960000
+      *                                                               * 04970000
+      *    PARAGRAPH:  P42000-COMPARE-AMOUNTS                        * 04980000
+      *                                                               * 04990000
+      *    FUNCTION :  FOR AN ORDER PRESENT ON BOTH SYSTEMS, COMPARE  * 05000000
+      *                THE TOTAL AMOUNT ON EACH AND REPORT ANY        * 05010000
+      *                DISAGREEMENT                                   * 05020000
+      *                                                               * 05030000
+      *    CALLED BY:  P30000-MATCH-MERGE                             * 05040000
+      *                                                               * 05050000
+      ***************************************************************** 05060000
+                                                                         05070000
+       P42000-COMPARE-AMOUNTS.                                          05080000
+                                                                         05090000
+           IF END-OF-DB2 OR END-OF-IMS                                  05100000
+               GO TO P42000-EXIT                                        05110000
+           END-IF.                                                      05120000
+                                                                         05130000
+           IF ORDER-LOG-TOTAL-AMOUNT = ORDER-TOTAL-AMOUNT                05140000
+               ADD +1 TO WS-ORDERS-MATCHED                               05150000
+               GO TO P42000-EXIT                                        05160000
+           END-IF.                                                      05170000
+                                                                         05180000
+           MOVE WS-DB2-KEY-PREFIX TO WS-DL-MM-PREFIX.                    05190000
+           MOVE WS-DB2-KEY-NUMBER TO WS-DL-MM-NUMBER.                    05200000
+           DISPLAY WS-DL-MISMATCH-1.                                    05210000
+                                                                         05220000
+           MOVE ORDER-LOG-TOTAL-AMOUNT TO WS-DL-MM-LOG-AMT.              05230000
+           MOVE ORDER-TOTAL-AMOUNT TO WS-DL-MM-ORD-AMT.                  05240000
+           DISPLAY WS-DL-MISMATCH-2.                                    05250000
+                                                                         05260000
+           ADD +1 TO WS-ORDERS-MISMATCHED.                               05270000
+                                                                         05280000
+       P42000-EXIT.                                                     05290000
+           EXIT.                                                        05300000
+           EJECT                                                        05310000
+      ***************************************************************** 05320000
+      *                                                               * 05330000
+      *    PARAGRAPH:  P99999-ABEND                                   * 05340000
+      *                                                               * 05350000
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 05360000
+      *                ERROR HAS BEEN ENCOUNTERED                     * 05370000
+      *                                                               * 05380000
+      *    CALLED BY:  VARIOUS                                        * 05390000
+      *                                                               * 05400000
+      ***************************************************************** 05410000
+                                                                         05420000
+       P99999-ABEND.                                                    05430000
+                                                                         05440000
+           DISPLAY ' '.                                                 05450000
+           DISPLAY WPEA-ERROR-01.                                       05460000
+           DISPLAY WPEA-ERROR-02.                                       05470000
+           DISPLAY WPEA-ERROR-03.                                       05480000
+           DISPLAY WPEA-ERROR-04.                                       05490000
+           DISPLAY WPEA-ERROR-05.                                       05500000
+           DISPLAY WPEA-ERROR-06.                                       05510000
+                                                                         05520000
+           EVALUATE TRUE                                                05530000
+               WHEN PDA-DB2-ERROR                                       05540000
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       05550000
+                   DISPLAY WPEA-ERROR-07                                05560000
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       05570000
+                   DISPLAY WPEA-ERROR-08                                05580000
+               WHEN PDA-IMS-ERROR                                       05590000
+                   MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT       05600000
+                   DISPLAY WPEA-ERROR-07                                05610000
+                   MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT       05620000
+                   DISPLAY WPEA-ERROR-08                                05630000
+               WHEN OTHER                                               05640000
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     05650000
+                   DISPLAY WPEA-ERROR-07                                05660000
+                   DISPLAY WPEA-ERROR-06                                05670000
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     05680000
+                   DISPLAY WPEA-ERROR-08                                05690000
+           END-EVALUATE.                                                05700000
+                                                                         05710000
+           DISPLAY WPEA-ERROR-09.                                       05720000
+           DISPLAY WPEA-ERROR-10.                                       05730000
+           DISPLAY ' '.                                                 05740000
+                                                                         05750000
+           MOVE 99 TO WS-RETURN-CODE.                                   05760000
+                                                                         05770000
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        05780000
+                                                                         05790000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          05800000
+                                                                         05810000
+           GOBACK.                                                      05820000
+                                                                         05830000
+       P99999-EXIT.                                                     05840000
+           EXIT.                                                        05850000
+           EJECT                                                        05860000
