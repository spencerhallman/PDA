@@ -53,6 +53,11 @@
                                                                         00540000
            SELECT INPUT-PARAMETERS   ASSIGN TO IPARAMS.                 00550000
                                                                         00540000
+           SELECT VSAM-CUST-PAYMENT   ASSIGN TO VCUSTPAY
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS IS DYNAMIC
+                                      RECORD KEY IS CUSTOMER-PAYMENT-KEY
+                                      FILE STATUS IS WS-CUSTPAY-STATUS.
                                                                         00540000
        DATA DIVISION.
        FILE SECTION.                                                    00630000
@@ -65,6 +70,12 @@
                                                                         00700000
        01  INPUT-PARAMETER-RECORD      PIC X(80).                       00710000
            EJECT                                                        01220000
+
+       FD VSAM-CUST-PAYMENT
+           RECORD CONTAINS 87 CHARACTERS.
+
+           COPY VCUSTPAY.
+           EJECT
                                                                         00730000
                                                                         00730000
        WORKING-STORAGE SECTION.
@@ -80,6 +91,7 @@
        77  WS-MAX-PARAMETERS           PIC S9(04)  COMP   VALUE +500.
        77  WS-USERID-PARM-COUNT        PIC S9(04)  COMP   VALUE +0.
        77  WS-PARAMETER-RECORDS-IN     PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-CUSTPAY-STATUS           PIC XX             VALUE SPACES.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -975,6 +987,16 @@
 
            OPEN INPUT    INPUT-PARAMETERS.                              00020001
 
+           OPEN INPUT    VSAM-CUST-PAYMENT.
+
+           IF WS-CUSTPAY-STATUS        NOT =  '00'
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDAB17'           TO WPGE-PROGRAM-ID
+               MOVE 'P00050'           TO WPGE-PARAGRAPH
+               MOVE WS-CUSTPAY-STATUS  TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
            PERFORM  P80000-READ-PARAMETERS
                THRU P80000-READ-PARAMETERS-EXIT.
 
@@ -1116,6 +1138,8 @@
                PERFORM  P07030-MQS-DISCONNECT
                    THRU P07030-MQS-DISCONNECT-EXIT.
 
+           CLOSE  VSAM-CUST-PAYMENT.
+
            DISPLAY 'P00300-END-OF-JOB-EXIT'.
        P00300-END-OF-JOB-EXIT.
            EXIT.
@@ -2176,10 +2200,11 @@
                                           MQPMO-PASS-ALL-CONTEXT  +
                                           MQPMO-FAIL-IF-QUIESCING.
 
+           PERFORM  P02810-READ-CUST-PAYMENT
+               THRU P02810-READ-CUST-PAYMENT-EXIT.
+
            MOVE LENGTH OF MQS-CUSTOMER-PAYMENT-MESSAGE
                                        TO MQS-BUFFERLENGTH.
-           MOVE MQS-PAYMENTS-R (1)     TO MQS-CUSTOMER-PAYMENT-MESSAGE.
-           MOVE MQS-CUSTOMER-ID        TO MQS-CUSTOMER-PAYMENT-ID.
            MOVE MQS-CUSTOMER-PAYMENT-MESSAGE
                                        TO MQS-BUFFER.
            MOVE MQS-HOBJECT-DYNAMIC-Q  TO MQS-HOBJECT.
@@ -2283,6 +2308,57 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02810-READ-CUST-PAYMENT                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO READ THE CUSTOMER PAYMENT FILE FOR  *
+      *                THE REQUESTING CUSTOMER AND BUILD THE PAYMENT  *
+      *                MESSAGE FROM THE CUSTOMER'S OWN RECORDED       *
+      *                PAYMENT AMOUNT AND DESCRIPTION, RATHER THAN    *
+      *                FROM THE FIXED DEMONSTRATION PAYMENT TABLE.    *
+      *                IF THE CUSTOMER HAS NO PAYMENT ON FILE YET,    *
+      *                RETURN A ZERO AMOUNT WITH AN EXPLANATORY       *
+      *                DESCRIPTION RATHER THAN FAILING THE REQUEST.   *
+      *                                                               *
+      *    CALLED BY:  P02800-PAYMENT-TRANS                           *
+      *                                                               *
+      *****************************************************************
+
+       P02810-READ-CUST-PAYMENT.
+           DISPLAY 'P02810-READ-CUST-PAYMENT'.
+
+           MOVE MQS-CUSTOMER-ID       TO CUSTOMER-PAYMENT-CUSTOMER-ID.
+
+           READ VSAM-CUST-PAYMENT.
+
+           IF WS-CUSTPAY-STATUS        =  '00'
+               MOVE CUSTOMER-PAYMENT-AMOUNT
+                                       TO MQS-CUSTOMER-PAYMENT-AMT
+               MOVE CUSTOMER-PAYMENT-DESCRIPTION
+                                       TO MQS-CUSTOMER-PAYMENT-DESC
+           ELSE
+           IF WS-CUSTPAY-STATUS        =  '23'
+               MOVE ZEROES             TO MQS-CUSTOMER-PAYMENT-AMT
+               MOVE 'NO PAYMENT HISTORY ON FILE FOR THIS CUSTOMER'
+                                       TO MQS-CUSTOMER-PAYMENT-DESC
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDAB17'           TO WPGE-PROGRAM-ID
+               MOVE 'P02810'           TO WPGE-PARAGRAPH
+               MOVE WS-CUSTPAY-STATUS  TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF
+           END-IF.
+
+           MOVE MQS-CUSTOMER-ID        TO MQS-CUSTOMER-PAYMENT-ID.
+
+           DISPLAY 'P02810-READ-CUST-PAYMENT-EXIT'.
+       P02810-READ-CUST-PAYMENT-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P02815-WRITE-PAYMENT-TRAN                      *
