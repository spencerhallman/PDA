@@ -48,6 +48,8 @@
            05  WS-SUB-MAX              PIC S9(3) COMP-3 VALUE +15.
            05  WS-END-OF-PROCESS-SW    PIC X       VALUE 'N'.
                    88  END-OF-PROCESS  VALUE 'Y'.
+           05  WS-PAGE-FULL-SW         PIC X       VALUE 'N'.
+                   88  PAGE-FULL       VALUE 'Y'.
            05  WS-ERROR-FOUND-SW       PIC X.
                    88  ERROR-FOUND     VALUE 'Y'.
            05  WMF-USERID              PIC X(08)   VALUE SPACES.
@@ -133,7 +135,19 @@
                10  WPCW-DATABASE       PIC X(08).
                10  WPCW-STATUS-CODE    PIC X(02).
 
-            07  FILLER                PIC X(110).
+      *****************************************************************
+      *    UNBOUNDED RESULT PAGING -- SET WHEN THIS CALL FILLED ALL   *
+      *    15 ORDER SLOTS AND AT LEAST ONE MORE ORDER EXISTS FOR THE  *
+      *    CUSTOMER; THE CALLER PAGES BY RE-INVOKING WITH THE LAST    *
+      *    RETURNED WPCW-ORDER-NUMBER AS THE NEXT WPCW-ORDER-IN       *
+      *****************************************************************
+
+            07  WPCW-PAGING-INFO.
+               10  WPCW-MORE-DATA-SW   PIC X(01)     VALUE 'N'.
+                   88 WPCW-MORE-DATA                 VALUE 'Y'.
+                   88 WPCW-NO-MORE-DATA               VALUE 'N'.
+
+            07  FILLER                PIC X(109).
 
       *****************************************************************
       *    ORDER DATABASE ROOT SEGMENT                                *
@@ -245,6 +259,8 @@
             MOVE ZEROS                 TO WPCW-ORDER-NUMBER (WS-SUB1)
            END-PERFORM.
 
+           MOVE 'N'                    TO WPCW-MORE-DATA-SW.
+
        P00050-INITIALIZE-EXIT.
            EXIT.
            EJECT
@@ -282,6 +298,15 @@
              VARYING WS-SUB1       FROM 1 BY 1
              UNTIL END-OF-PROCESS.
 
+      *****************************************************************
+      *    IF THE 15-ORDER PAGE WAS COMPLETELY FILLED, PEEK FOR ONE    *
+      *    MORE ORDER SO THE CALLER KNOWS WHETHER TO PAGE AGAIN        *
+      *****************************************************************
+
+           IF PAGE-FULL AND NOT ERROR-FOUND
+               PERFORM  P05250-CHECK-MORE-DATA
+                   THRU P05250-CHECK-MORE-DATA-EXIT.
+
       *****************************************************************
       *    TERMINATE THE PSB                                          *
       *****************************************************************
@@ -414,6 +439,7 @@
 
            IF WS-SUB1              > WS-SUB-MAX
              MOVE 'Y'              TO WS-END-OF-PROCESS-SW
+             MOVE 'Y'              TO WS-PAGE-FULL-SW
              GO TO P05200-FORMAT-LINE-EXIT
            END-IF.
 
@@ -542,6 +568,38 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05250-CHECK-MORE-DATA                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO PEEK ONE ORDER PAST THE LAST ORDER  *
+      *                RETURNED ON A FULL PAGE, SO THE CALLER CAN BE  *
+      *                TOLD WHETHER TO PAGE AGAIN FOR MORE ORDERS     *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P05250-CHECK-MORE-DATA.
+
+           EXEC DLI GU USING
+                    PCB         (1)
+                    SEGMENT     (ORDER)
+                    INTO        (ORDER-SEGMENT)
+                    SEGLENGTH   (123)
+                    WHERE       (ORDKEY>WMF-ORDER-KEY)
+                    FIELDLENGTH (15)
+           END-EXEC.
+
+           IF DIBSTAT = SPACES AND ORDER-PREFIX = WMF-ORDER-PREFIX
+               MOVE 'Y'                TO WPCW-MORE-DATA-SW
+           ELSE
+               MOVE 'N'                TO WPCW-MORE-DATA-SW.
+
+       P05250-CHECK-MORE-DATA-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P05300-TERMINATE-PSB                           *
