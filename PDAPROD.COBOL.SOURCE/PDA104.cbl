@@ -36,6 +36,14 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/09/26   R. MCALLEN            ADDED OPTIONAL "JUMP TO     *
+      *                                   ITEM" ENTRY FIELD THAT      *
+      *                                   VALIDATES THE ITEM NUMBER   *
+      *                                   AGAINST DB2 AND TRANSFERS   *
+      *                                   DIRECTLY TO PDA106,         *
+      *                                   BYPASSING THE CATEGORY /    *
+      *                                   SUB-CATEGORY BROWSE CHAIN   *
+      *                                                               *
       *  MM/DD/YY   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *****************************************************************
@@ -49,6 +57,9 @@
       *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
       *****************************************************************
        77  WS-SUB1                     PIC S9(04)   COMP  VALUE +0.
+       77  WS-CAT-SUB                  PIC S9(04)   COMP  VALUE +0.
+       77  WS-JUMP-ITEM-COUNT          PIC S9(08)   COMP  VALUE +0.
+       77  WS-COUNT                    PIC S9(04)   COMP  VALUE +0.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -71,6 +82,10 @@
                88  ERROR-FOUND                               VALUE 'Y'.
                88  NO-ERROR-FOUND                            VALUE 'N'.
 
+           05  WS-END-OF-CATEGORY-SW   PIC X(01)             VALUE 'N'.
+               88  END-OF-CATEGORY                           VALUE 'Y'.
+               88  NOT-END-OF-CATEGORY                       VALUE 'N'.
+
            05  WS-ORDER-FOUND-SW       PIC X(01)             VALUE 'N'.
                88  ORDER-FOUND                               VALUE 'Y'.
                88  NO-ORDER-FOUND                            VALUE 'N'.
@@ -79,6 +94,10 @@
                88  CUSTOMER-FOUND                            VALUE 'Y'.
                88  NO-CUSTOMER-FOUND                         VALUE 'N'.
 
+           05  WS-JUMP-ITEM-FOUND-SW    PIC X(01)             VALUE 'N'.
+               88  JUMP-ITEM-FOUND                            VALUE 'Y'.
+               88  NO-JUMP-ITEM-FOUND                         VALUE 'N'.
+
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -201,6 +220,13 @@
               10 PDA104-SAVAREA-ORDER-MENU-SEL
                                        PIC X(01).
               10 PDA104-SAVAREA-CUSID  PIC X(32).
+              10 PDA104-ORIGINATING-PGRMID
+                                       PIC X(08).
+              10 PDA104-FIRST-CAT-SUB  PIC 9(03).
+              10 PDA104-LAST-CAT-SUB   PIC 9(03).
+              10 PDA104-SELECTED-CAT   PIC 9(03).
+              10 PDA104-SELECTED-SUBCAT
+                                       PIC 9(03).
            05 PDA104-CUSID-ATTR.
               10  PDA104-CUSID-ATTR1   PIC X(01).
               10  PDA104-CUSID-ATTR2   PIC X(01).
@@ -211,6 +237,10 @@
            05 PDA104-CUSSTATE          PIC X(32).
            05 PDA104-CUSZIP            PIC X(12).
            05 PDA104-CUSEMAIL          PIC X(64).
+           05 PDA104-ITEM-ATTR.
+              10  PDA104-ITEM-ATTR1    PIC X(01).
+              10  PDA104-ITEM-ATTR2    PIC X(01).
+           05 PDA104-ITEM              PIC X(32).
            05 PDA104-SCREEN-MESSAGE    PIC X(79).
            05 PDA104-SMESSAGE          PIC X(79).
            EJECT
@@ -271,9 +301,24 @@
            EJECT
 
       *****************************************************************
-      *    DB2  DEFINITIONS  ----- NONE                               *
+      *    DB2  DEFINITIONS                                           *
       *****************************************************************
 
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+           EJECT
+
+      *****************************************************************
+      *         ITEM TABLE -- USED ONLY TO VALIDATE THE "JUMP TO      *
+      *         ITEM" ENTRY FIELD BEFORE TRANSFERRING TO PDA106       *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE DITEM
+           END-EXEC.
+           EJECT
+
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
       *****************************************************************
@@ -295,6 +340,45 @@
            COPY CUSARRAY.
            EJECT
 
+      *****************************************************************
+      *    DB2 CATEGORY TABLE -- USED TO TRANSLATE THE ITEM LOCATED   *
+      *    BY THE "JUMP TO ITEM" ENTRY FIELD BACK INTO A CATEGORY /   *
+      *    SUB-CATEGORY INDEX FOR PDA106.  REPLACES THE OLD COMPILED  *
+      *    PDACATGY ARRAY SO NEW CATEGORIES ADDED TO THE TABLE DO NOT *
+      *    REQUIRE A PROGRAM CHANGE                                   *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE DCATGY
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE CATGYCSR CURSOR FOR
+             SELECT  CATEGORY_NAME,
+                     SUB_CATEGORY_NAME
+             FROM CATEGORY
+             ORDER BY CATEGORY_SEQ, SUB_CATEGORY_SEQ
+           END-EXEC.
+
+           EJECT
+
+      *****************************************************************
+      *    PROGRAM INTERNAL USE ARRAY CATEGORY, SUB-CATEGORY,         *
+      *    LOADED FROM THE DB2 CATEGORY TABLE                         *
+      *****************************************************************
+
+       01  WS-PDA-CATEGORY-ARRAY.
+           05  WPCA-CATEGORY-MAX       PIC S9(05)   COMP-3  VALUE +100.
+           05  WPCA-CATEGORY-COUNT     PIC S9(05)   COMP-3.
+           05  WPCA-CATEGORY-GRP       OCCURS 1 TO 100 TIMES
+                                       DEPENDING ON
+                                         WPCA-CATEGORY-COUNT
+                                           INDEXED BY WPCA-CAT-IX.
+               10  WPCA-CATEGORY       PIC X(32).
+               10  WPCA-SUB-CATEGORY   PIC X(32).
+
+           EJECT
+
 
       *****************************************************************
       *    L I N K A G E     S E C T I O N                            *
@@ -598,6 +682,9 @@
            INSPECT PDA104-CUSID
                CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
 
+           INSPECT PDA104-ITEM
+               CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
+
 
            IF INQUIRY-TRANS
                PERFORM  P04000-INQUIRY-PROCESS
@@ -769,6 +856,38 @@
                GO TO P05000-UPDATE-PROCESS-EXIT.
 
 
+      *****************************************************************
+      *    ***** ENTER KEY USAGE *****                                *
+      *    IF THE OPERATOR ALSO ENTERED A "JUMP TO ITEM" NUMBER,      *
+      *    VALIDATE IT AGAINST THE ITEM TABLE AND, IF FOUND, PASS     *
+      *    CONTROL DIRECTLY TO PDA106, BYPASSING THE CATEGORY /       *
+      *    SUB-CATEGORY BROWSE CHAIN (PDA105)                         *
+      *****************************************************************
+
+           IF PDA104-ITEM              >   SPACES
+               PERFORM  P05400-EDIT-JUMP-ITEM
+                   THRU P05400-EDIT-JUMP-ITEM-EXIT
+               IF JUMP-ITEM-FOUND
+                   MOVE WS-CAT-SUB      TO  PDA104-SELECTED-CAT
+                   MOVE WS-CAT-SUB      TO  PDA104-SELECTED-SUBCAT
+                   MOVE 'PDA10601'      TO  WMF-NEXT-TRANID
+                   PERFORM  P80300-XFER-CONTROL
+                       THRU P80300-XFER-CONTROL-EXIT
+                   GO TO P05000-UPDATE-PROCESS-EXIT
+               ELSE
+                   MOVE LOW-VALUES      TO  PDA104-ITEM-ATTR
+                   MOVE WS-CURSOR-ATTR  TO  PDA104-ITEM-ATTR1
+                   MOVE WS-HI-INTENSITY-ATTR
+                                        TO  PDA104-ITEM-ATTR2
+                   MOVE PM068-JUMP-ITEM-NOT-FOUND
+                                        TO  WMF-MESSAGE-AREA
+                   PERFORM  P70000-ERROR-ROUTINE
+                       THRU P70000-ERROR-ROUTINE-EXIT
+                   GO TO P05000-UPDATE-PROCESS-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+
       *****************************************************************
       *    ***** ENTER KEY USAGE *****                                *
       *    OTHERWISE PASS CONTROL TO EITHER THE ORDER ADD PROCESS OR  *
@@ -946,6 +1065,99 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05400-EDIT-JUMP-ITEM                          *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THE OPERATOR ENTERED       *
+      *                "JUMP TO ITEM" NUMBER AGAINST THE DB2 ITEM     *
+      *                TABLE, KEYED BY THE SAME PREFIX OF ZEROES      *
+      *                PDA106 ITSELF USES, THEN TRANSLATE THE ITEM'S  *
+      *                CATEGORY / SUB-CATEGORY NAMES BACK INTO THE    *
+      *                INDEXES PDA106 REQUIRES                        *
+      *                                                               *
+      *    CALLED BY:  P05000-UPDATE-PROCESS                          *
+      *                                                               *
+      *****************************************************************
+
+       P05400-EDIT-JUMP-ITEM.
+
+           MOVE 'N'                    TO WS-JUMP-ITEM-FOUND-SW.
+           MOVE ZEROES                 TO ITEM-PREFIX.
+           MOVE PDA104-ITEM            TO ITEM-NUMBER.
+
+           EXEC SQL
+               SELECT   CATEGORY_NAME, SUB_CATEGORY_NAME
+               INTO     :ITEM-CATEGORY-NAME, :ITEM-SUB-CATEGORY-NAME
+               FROM     ITEM
+               WHERE    PREFIX         = :ITEM-PREFIX   AND
+                        NUMBER         = :ITEM-NUMBER
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE             =  +0
+                   PERFORM  P08000-LOAD-WORK-ARRAY
+                       THRU P08000-LOAD-WORK-ARRAY-EXIT
+
+                   MOVE ZEROES         TO WS-CAT-SUB
+
+                   PERFORM  P05420-SEARCH-CAT
+                       THRU P05420-SEARCH-CAT-EXIT
+                           VARYING WS-SUB1 FROM +1 BY +1
+                               UNTIL WS-SUB1 > WPCA-CATEGORY-COUNT
+
+                   IF WS-CAT-SUB        NOT =  ZEROES
+                       MOVE 'Y'         TO WS-JUMP-ITEM-FOUND-SW
+                   END-IF
+               WHEN SQLCODE             =  +100
+                   NEXT SENTENCE
+               WHEN OTHER
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA104'       TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE
+                   MOVE 'SELECT ITEM CAT/SUBCAT' TO WPDE-FUNCTION
+                   MOVE 'P05400'       TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+           END-EVALUATE.
+
+       P05400-EDIT-JUMP-ITEM-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05420-SEARCH-CAT                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO SEARCH THE WORK CATEGORY /          *
+      *                SUB-CATEGORY ARRAY FOR THE ENTRY MATCHING THE  *
+      *                ITEM LOCATED BY THE "JUMP TO ITEM" ENTRY       *
+      *                                                               *
+      *    CALLED BY:  P05400-EDIT-JUMP-ITEM                          *
+      *                                                               *
+      *****************************************************************
+
+       P05420-SEARCH-CAT.
+
+      *****************************************************************
+      *    WHEN ITEM CATEGORY / SUB-CATEGORY = ARRAY ENTRY, SAVE THE  *
+      *    INDEX PDA106 WILL USE TO RESOLVE THE SAME ENTRY            *
+      *****************************************************************
+
+           SET WPCA-CAT-IX             TO WS-SUB1.
+
+           IF ITEM-CATEGORY-NAME       =   WPCA-CATEGORY (WPCA-CAT-IX)
+              AND
+              ITEM-SUB-CATEGORY-NAME   =
+                                     WPCA-SUB-CATEGORY (WPCA-CAT-IX)
+               MOVE WS-SUB1            TO WS-CAT-SUB
+           ELSE
+               NEXT SENTENCE.
+
+       P05420-SEARCH-CAT-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P05500-CHECK-PENDORD                           *
@@ -1025,6 +1237,166 @@
            EJECT
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO LOAD A WORK VERSION OF THE          *
+      *                CATEGORY / SUB-CATEGORY ARRAY FROM THE        *
+      *                DB2 CATEGORY TABLE, WHICH HAS REPLACED THE    *
+      *                COMPILED PDACATGY ARRAY AS THE SOURCE OF THE  *
+      *                CATEGORY LIST SO NEW CATEGORIES CAN BE ADDED   *
+      *                WITHOUT A PROGRAM CHANGE                      *
+      *                                                               *
+      *    CALLED BY:  P05400-EDIT-JUMP-ITEM                          *
+      *                                                               *
+      *****************************************************************
+
+       P08000-LOAD-WORK-ARRAY.
+
+           MOVE ZEROES                 TO WS-COUNT.
+           MOVE 'N'                    TO WS-END-OF-CATEGORY-SW.
+           MOVE WPCA-CATEGORY-MAX      TO WPCA-CATEGORY-COUNT.
+           SET  WPCA-CAT-IX            TO 1.
+
+           PERFORM  P08010-OPEN-CATEGORY-CSR
+               THRU P08010-OPEN-CATEGORY-CSR-EXIT.
+
+           PERFORM  P08020-FETCH-CATEGORY
+               THRU P08020-FETCH-CATEGORY-EXIT
+                   UNTIL END-OF-CATEGORY.
+
+           PERFORM  P08030-CLOSE-CATEGORY-CSR
+               THRU P08030-CLOSE-CATEGORY-CSR-EXIT.
+
+           IF WS-COUNT                 >  WPCA-CATEGORY-MAX
+               MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA104'           TO WPIE-PROGRAM-ID
+               MOVE 'P08000'           TO WPIE-PARAGRAPH
+               MOVE 'INTERNAL ERROR-ARRAY OVERFLOW'
+                                       TO WPIE-COMMAND
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+           MOVE WS-COUNT               TO WPCA-CATEGORY-COUNT.
+
+       P08000-LOAD-WORK-ARRAY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08010-OPEN-CATEGORY-CSR                      *
+      *                                                               *
+      *    FUNCTION :  OPENS THE CURSOR USED TO RETRIEVE THE          *
+      *                CATEGORY / SUB-CATEGORY COMBINATIONS FROM      *
+      *                THE CATEGORY TABLE                             *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08010-OPEN-CATEGORY-CSR.
+
+           EXEC SQL
+               OPEN CATGYCSR
+           END-EXEC.
+
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA104'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08010'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P08010-OPEN-CATEGORY-CSR-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08020-FETCH-CATEGORY                         *
+      *                                                               *
+      *    FUNCTION :  FETCHES ONE CATEGORY / SUB-CATEGORY ROW AND    *
+      *                LOADS IT INTO THE WORK ARRAY                  *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08020-FETCH-CATEGORY.
+
+           EXEC SQL
+               FETCH  CATGYCSR
+                INTO  :CATEGORY-NAME,
+                      :CATEGORY-SUB-CATEGORY-NAME
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROS
+               NEXT SENTENCE
+           ELSE
+               IF SQLCODE              = +100
+                   MOVE 'Y'            TO WS-END-OF-CATEGORY-SW
+               ELSE
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA104'       TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE
+                   MOVE 'FETCH CATGYCSR CURSOR' TO WPDE-FUNCTION
+                   MOVE 'P08020'       TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               END-IF
+               GO TO P08020-FETCH-CATEGORY-EXIT.
+
+           ADD +1                      TO WS-COUNT.
+
+           IF WS-COUNT                 >  WPCA-CATEGORY-MAX
+               GO TO P08020-FETCH-CATEGORY-EXIT.
+
+           MOVE CATEGORY-NAME          TO WPCA-CATEGORY (WPCA-CAT-IX).
+           MOVE CATEGORY-SUB-CATEGORY-NAME TO
+               WPCA-SUB-CATEGORY (WPCA-CAT-IX).
+
+           IF WPCA-CAT-IX              <  WPCA-CATEGORY-MAX
+               SET WPCA-CAT-IX             UP BY 1.
+
+       P08020-FETCH-CATEGORY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08030-CLOSE-CATEGORY-CSR                     *
+      *                                                               *
+      *    FUNCTION :  CLOSES THE CATEGORY CURSOR                    *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08030-CLOSE-CATEGORY-CSR.
+
+           EXEC SQL
+               CLOSE CATGYCSR
+           END-EXEC.
+
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA104'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'CLOSE CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08030'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P08030-CLOSE-CATEGORY-CSR-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
@@ -1135,6 +1507,9 @@
            INSPECT PDA104-CUSID
                CONVERTING  WMF-SPACES-LOWVALUE-R TO SPACES.
 
+           INSPECT PDA104-ITEM
+               CONVERTING  WMF-SPACES-LOWVALUE-R TO SPACES.
+
            MOVE LENGTH OF PDA104-MESSAGE
                                        TO PDA104-MSG-LL.
 
