@@ -136,6 +136,20 @@
            05  FILLER                      PIC X(13)
                 VALUE IS SPACES.
 
+       01  TTLS-ERR.
+           05  TTLS-ERR-M                  PIC X(24)
+                VALUE IS 'SOCKET CALL FAIL - IOCTL'.
+           05  FILLER                      PIC X(9)
+                VALUE IS ' ERRNO = '.
+           05  TTLS-ERRNO                  PIC 9(8) DISPLAY.
+           05  FILLER                      PIC X(13)
+                VALUE IS SPACES.
+
+       01  TTLS-NOT-SECURE.
+           05  FILLER                      PIC X(55)
+                VALUE IS
+               'CONNECTION REFUSED - AT-TLS DID NOT SECURE THIS SOCKET'.
+
        01  NTOP-ERR.
            05  NTOP-ERR-M                  PIC X(23)
                 VALUE IS 'SOCKET CALL FAIL - NTOP'.
@@ -339,6 +353,30 @@
            05 FILLER                PIC 9(16) BINARY VALUE 0.
            05 FILLER                PIC 9(16) BINARY VALUE 0.
 
+      *---------------------------------------------------------------*
+      *    AT-TLS CONNECTION STATUS QUERY (SIOCTTLSCTL)               *
+      *---------------------------------------------------------------*
+      *    THIS SERVER RELIES ON Z/OS AT-TLS -- A POLICY AGENT TTLS   *
+      *    RULE BOUND TO THIS SERVER'S LISTENING PORT -- TO ENCRYPT   *
+      *    THE SESSION, SINCE EZASOKET HAS NO NATIVE SSL/TLS CALL OF  *
+      *    ITS OWN.  AFTER EVERY ACCEPT, THIS PROGRAM ISSUES THE      *
+      *    SIOCTTLSCTL IOCTL AGAINST THE ACCEPTED SOCKET TO CONFIRM   *
+      *    AT-TLS ACTUALLY MAPPED A RULE TO THE CONNECTION BEFORE ANY *
+      *    CLIENT DATA IS PROCESSED, RATHER THAN TRUSTING THE POLICY  *
+      *    CONFIGURATION SILENTLY.                                    *
+      *---------------------------------------------------------------*
+
+       77  SIOCTTLSCTL              PIC 9(8)  COMP VALUE 2147885398.
+       77  TTLS-QUERY-ONLY          PIC 9(4)  COMP VALUE 2.
+       77  TTLS-SECURE-STATE        PIC 9(4)  COMP VALUE 3.
+
+       01  TTLS-IOC-PARMS.
+           05  TTLS-VERSION         PIC 9(4)  COMP VALUE 1.
+           05  TTLS-COMMAND         PIC 9(4)  COMP VALUE 0.
+           05  TTLS-RETURN-CODE     PIC 9(8)  COMP VALUE 0.
+           05  TTLS-CONN-STATE      PIC 9(4)  COMP VALUE 0.
+           05  FILLER               PIC X(32) VALUE LOW-VALUES.
+
        01  SOKET-FUNCTIONS.
            02 SOKET-ACCEPT          PIC X(16) VALUE 'ACCEPT          '.
            02 SOKET-BIND            PIC X(16) VALUE 'BIND            '.
@@ -390,6 +428,8 @@
        77  TASK-FLAG                PIC X(1)  VALUE '0'.
            88  TASK-END             VALUE '1'.
            88  TASK-TERM            VALUE '2'.
+       77  TTLS-STATUS-FLAG         PIC X(1)  VALUE '1'.
+           88  TTLS-STATUS-OK       VALUE '1'.
        77  GWPTR                    PIC S9(8) COMP.
        77  WSPTR                    PIC S9(8) COMP.
        77  TCP-INDICATOR            PIC X(1)  VALUE IS SPACE.
@@ -1052,6 +1092,11 @@
 
            MOVE RETCODE TO CLI-SOCKID.
 
+           PERFORM CHECK-TTLS-STATUS   THRU CHECK-TTLS-STATUS-EXIT.
+
+           IF NOT TTLS-STATUS-OK
+              THEN GO TO ACCEPT-CLIENT-REQ-EXIT.
+
            PERFORM GET-NAME-INFO       THRU GET-NAME-INFO-EXIT.
 
            PERFORM ACCEPT-RECV         THRU ACCEPT-RECV-EXIT
@@ -1078,6 +1123,52 @@
        ACCEPT-CLIENT-REQ-EXIT.
            EXIT.
 
+      *--------------------------------------------------------------*
+      *                                                              *
+      *  CONFIRM THAT AT-TLS ACTUALLY SECURED THE JUST-ACCEPTED      *
+      *  SOCKET BEFORE ANY CLIENT DATA IS PROCESSED, BY ISSUING THE  *
+      *  SIOCTTLSCTL IOCTL AGAINST IT.  A CONNECTION THAT COMES BACK *
+      *  NOT SECURE IS CLOSED WITHOUT BEING SERVICED.                *
+      *                                                              *
+      *--------------------------------------------------------------*
+
+       CHECK-TTLS-STATUS.
+
+           MOVE '1'                    TO TTLS-STATUS-FLAG.
+           MOVE TTLS-QUERY-ONLY        TO TTLS-COMMAND.
+
+           CALL 'EZASOKET' USING SOKET-IOCTL
+                                 CLI-SOCKID
+                                 SIOCTTLSCTL
+                                 TTLS-IOC-PARMS
+                                 ERRNO
+                                 RETCODE.
+
+           IF RETCODE < 0 THEN
+              MOVE ERRNO               TO TTLS-ERRNO
+              MOVE TTLS-ERR            TO MSG-AREA
+              PERFORM HANDLE-TCPCICS   THRU HANDLE-TCPCICS-EXIT
+              GO TO PGM-EXIT.
+
+           IF TTLS-CONN-STATE NOT = TTLS-SECURE-STATE THEN
+              MOVE '2'                 TO TTLS-STATUS-FLAG
+              MOVE TTLS-NOT-SECURE     TO MSG-AREA
+              PERFORM HANDLE-TCPCICS   THRU HANDLE-TCPCICS-EXIT
+
+              CALL 'EZASOKET' USING SOKET-CLOSE
+                                    CLI-SOCKID
+                                    ERRNO
+                                    RETCODE
+
+              IF RETCODE < 0 THEN
+                 MOVE ERRNO               TO CLOSE-ERRNO
+                 MOVE CLOSE-ERR           TO MSG-AREA
+                 PERFORM HANDLE-TCPCICS   THRU HANDLE-TCPCICS-EXIT
+              END-IF.
+
+       CHECK-TTLS-STATUS-EXIT.
+           EXIT.
+
       *--------------------------------------------------------------*
       *                                                              *
       *  DETERMINE THE CONNECTED HOST NAME BY ISSUING THE            *
