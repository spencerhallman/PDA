@@ -19,7 +19,10 @@
       *             MAINTENANCE (GENERAL MAINTENANCE, UTILITY         *
       *                          FUNCTIONS)                           *
       *                                                               *
-      *                                                               *
+      *             LOOK UP MY USERID NUMBER                          *
+      *                         (SELF-SERVICE REDISPLAY OF THE        *
+      *                          NUMERIC IDENTIFIER ASSIGNED TO THIS  *
+      *                          USERID AT FIRST SIGNON)              *
       *                                                               *
       * FILES   :   USERID1      (DB2)    (INPUT / OUTPUT)            *
       *                                                               *
@@ -37,7 +40,11 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
-      *  MM/DD/YY   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
+      *  08/09/2026 R. MCALLEN             ADDED MENU SELECTION 3,    *
+      *                                   LOOK UP MY USERID NUMBER.   *
+      *                                   REDISPLAYS PM006 USING THE  *
+      *                                   USERID-NUMBER ALREADY       *
+      *                                   RETRIEVED BY P04000         *
       *                                                               *
       *****************************************************************
 
@@ -63,8 +70,10 @@
            05  WS-MENU-SELECTION-SW    PIC X(01)             VALUE ' '.
                88  SELECTION-IS-ORDERS                       VALUE '1'.
                88  SELECTION-IS-MAINTENANCE                  VALUE '2'.
+               88  SELECTION-IS-USERID-LOOKUP                VALUE '3'.
                88  SELECTION-IS-VALID                        VALUE '1'
-                                                                   '2'.
+                                                                   '2'
+                                                                   '3'.
 
            05  WS-TRANS-INTENT-SW      PIC X(01)             VALUE 'I'.
                88  INQUIRY-TRANS                             VALUE 'I'.
@@ -646,6 +655,20 @@
            IF ERROR-FOUND
                GO TO P03100-EDIT-SCREEN-EXIT.
 
+      *****************************************************************
+      *    MENU SELECTION 3 IS A SELF-CONTAINED UTILITY -- IT DOES    *
+      *    NOT TRANSFER CONTROL. FORMAT AND DISPLAY THE USERID        *
+      *    NUMBER MESSAGE AND REDISPLAY THE MAIN MENU                 *
+      *****************************************************************
+
+           IF SELECTION-IS-USERID-LOOKUP
+               PERFORM  P04600-USERID-LOOKUP
+                   THRU P04600-USERID-LOOKUP-EXIT
+               GO TO P03100-EDIT-SCREEN-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF NO ERRORS -- DETERMINE NEXT PROGRAM TO SCHEDULE BASED   *
       *    ON THE MENU SELECTION                                      *
@@ -861,10 +884,15 @@
        P04200-ADD-USERID.
 
       *****************************************************************
-      *    LOCK THE USERID TABLE IN SHARE MODE FOR NEW USER ADD       *
+      *    LOCK THE USERID1 TABLE IN EXCLUSIVE MODE FOR NEW USER ADD  *
+      *    EXCLUSIVE MODE IS REQUIRED (NOT SHARE) SO THAT NO OTHER    *
+      *    TRANSACTION CAN OBTAIN EVEN A SHARE LOCK WHILE THE NEXT    *
+      *    USERID NUMBER IS BEING COMPUTED AND INSERTED - THIS HOLDS  *
+      *    THE LOCK ACROSS THE SELECT MAX(NUMBER) AND THE INSERT SO   *
+      *    TWO CONCURRENT ADDS CANNOT COMPUTE THE SAME NUMBER         *
       *****************************************************************
 
-           EXEC SQL LOCK TABLE USERID1 IN SHARE MODE
+           EXEC SQL LOCK TABLE USERID1 IN EXCLUSIVE MODE
            END-EXEC.
 
            IF SQLCODE                  =  ZEROES
@@ -958,6 +986,45 @@
            EJECT
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P04600-USERID-LOOKUP                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE UNIQUE NUMERIC          *
+      *                IDENTIFIER ASSOCIATED WITH THE USER LOGON ID.  *
+      *                                                               *
+      *                THE UNIQUE IDENTIFIER IS DEFINED IN ALL FILE   *
+      *                KEY STRUCTURES TO FACILITATE EACH USER OWNING  *
+      *                A SET OF DATA                                  *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P04600-USERID-LOOKUP.
+
+      *****************************************************************
+      *    USERID UNIQUE IDENTIFIER WAS ALREADY RETRIEVED BY THE      *
+      *    USERID VERIFICATION PERFORMED EARLIER THIS TRANSACTION     *
+      *    (P04000-VERIFY-USERID) -- NO ADDITIONAL USERID1 TABLE      *
+      *    ACCESS IS REQUIRED                                         *
+      *                                                               *
+      *    FORMAT THE OUTPUT MESSAGE AND REDISPLAY THE MAIN MENU      *
+      *****************************************************************
+
+           MOVE WMF-USERID-NUMBER      TO PM006-MSG-IDNUM.
+           MOVE PM006-NUMBER-FOR-USERID
+                                       TO WMF-MESSAGE-AREA.
+
+           PERFORM  P70000-ERROR-ROUTINE
+               THRU P70000-ERROR-ROUTINE-EXIT.
+
+
+       P04600-USERID-LOOKUP-EXIT.
+           EXIT.
+           EJECT
+
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
