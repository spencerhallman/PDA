@@ -54,6 +54,8 @@
                                      RECORD KEY IS CUSTOMER-KEY         00580000
                                      FILE STATUS IS WMF-CUSTOMR-STATUS. 00590000
                                                                         00540000
+           SELECT MQ-DEPTH-LOG       ASSIGN TO MQDEPTHL.                00590001
+                                                                        00540000
        DATA DIVISION.
        FILE SECTION.                                                    00630000
                                                                         00640000
@@ -67,11 +69,20 @@
                                                                         00730000
                                                                         00730000
        FD  VSAM-CUSTOMER                                                01180000
-           RECORD CONTAINS 733 CHARACTERS.                              01190000
+           RECORD CONTAINS 734 CHARACTERS.                              01190000
                                                                         01200000
            COPY VCUSTOMR.                                               01210000
            EJECT                                                        01220000
                                                                         00730000
+       FD  MQ-DEPTH-LOG                                                 01220001
+           LABEL RECORDS ARE STANDARD                                   01220002
+           RECORDING MODE IS F                                          01220003
+           RECORD CONTAINS 80 CHARACTERS                                01220004
+           BLOCK CONTAINS 0 CHARACTERS.                                 01220005
+                                                                        01220006
+           COPY DMQDEPTH.                                               01220007
+           EJECT                                                        01220008
+                                                                        00730000
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -84,6 +95,7 @@
        77  WS-ORDER-MAX                PIC S9(04)  COMP   VALUE +14.
        77  WS-MAX-PARAMETERS           PIC S9(04)  COMP   VALUE +500.
        77  WS-USERID-PARM-COUNT        PIC S9(04)  COMP   VALUE +0.
+       77  WS-THRESHOLD-PARM-COUNT     PIC S9(04)  COMP   VALUE +0.
        77  WS-PARAMETER-RECORDS-IN     PIC S9(05)  COMP-3 VALUE +0.
 
       *****************************************************************
@@ -121,6 +133,8 @@
            05  WMF-CUSTOMER-ID         PIC X(32)   VALUE 'ARROW'.
            05  WMF-PER-ORDER-FEE       PIC 9(7)V99 VALUE 6.75  COMP-3.
            05  WMF-CUSTOMR-STATUS      PIC X(02)   VALUE SPACES.
+           05  WMF-Q-DEPTH-WARN-THRESHOLD
+                                       PIC 9(05)   VALUE 00100.
 
            05  WMF-ACTIVE-SCENARIOS    PIC X(250)  VALUE SPACES.
            05  WMF-ACTIVE-SCENARIOS-R  REDEFINES WMF-ACTIVE-SCENARIOS
@@ -197,6 +211,7 @@
            05  WPR-RECORD-TYPE         PIC X(01).
                88  WPR-SCENARIO        VALUE 'S'.
                88  WPR-USERID          VALUE 'U'.
+               88  WPR-DEPTH-THRESHOLD VALUE 'D'.
            05  FILLER                  PIC X(01).
            05  WPR-RECORD-DATA         PIC X(78).
            05  WPR-RECORD-DATA-USERID  REDEFINES WPR-RECORD-DATA.
@@ -209,6 +224,13 @@
                                        REDEFINES WPR-SCENARIO-NUMBER
                                        PIC 9(03).
                10  FILLER              PIC X(75).
+           05  WPR-RECORD-DATA-THRESHOLD
+                                       REDEFINES WPR-RECORD-DATA.
+               10  WPR-THRESHOLD-VALUE PIC X(05).
+               10  WPR-THRESHOLD-VALUE-R
+                                       REDEFINES WPR-THRESHOLD-VALUE
+                                       PIC 9(05).
+               10  FILLER              PIC X(73).
 
 
       *****************************************************************
@@ -249,6 +271,26 @@
            COPY CMQV.
            EJECT
 
+      *****************************************************************
+      *    MQSERIES INQUIRE FUNCTION WORK AREAS (MQINQ)               *
+      *****************************************************************
+
+       01  MQS-MQINQ-AREA.
+           05  MQS-SELECTOR-COUNT      PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-INTATTR-COUNT       PIC S9(9)  BINARY  VALUE +0.
+           05  MQS-CHARATTR-LENGTH     PIC S9(9)  BINARY  VALUE +0.
+
+           05  MQS-SELECTOR-TABLE.
+               10  MQS-SELECTORS       PIC S9(9)  BINARY
+                                       OCCURS 1 TIMES.
+
+           05  MQS-INTATTR-TABLE.
+               10  MQS-INTATTRS        PIC S9(9)  BINARY
+                                       OCCURS 1 TIMES.
+
+           05  MQS-CHARATTRS           PIC X(01)          VALUE SPACES.
+           EJECT
+
       *****************************************************************
       *    MQSERIES MISCELLANEOUS APPLICATION FIELDS / VARIABLES      *
       *****************************************************************
@@ -612,7 +654,7 @@
 
            05  WPM-PARM-INVALID-RECORD-TYPE.
                10 FILLER               PIC X(78)   VALUE
-                  'POSITION 1 - RECORD TYPE MUST BE U OR S'.
+                  'POSITION 1 - RECORD TYPE MUST BE U, S OR D'.
 
            05  WPM-RECORD-NUMBER-MSG.
                10 FILLER               PIC X(16)   VALUE
@@ -637,6 +679,16 @@
                   'POSITION 3 - 5, SCENARIO NUMBER MUST BE NUMERIC, VALU
       -           'E 1 THRU 250'.
 
+           05  WPM-THRESHOLD-PARM-TOO-MANY.
+               10 FILLER               PIC X(78)   VALUE
+                  'ONLY 1 QUEUE DEPTH THRESHOLD PARAMETER RECORD IS ALL
+      -           'OWED '.
+
+           05  WPM-INVALID-DEPTH-THRESHOLD.
+               10 FILLER               PIC X(78)   VALUE
+                  'POSITION 3 - 7, QUEUE DEPTH THRESHOLD MUST BE NUMERI
+      -           'C, GREATER THAN ZERO'.
+
            EJECT
 
       *****************************************************************
@@ -731,6 +783,8 @@
            OPEN INPUT    INPUT-PARAMETERS                               00020001
                          VSAM-CUSTOMER.                                 00020001
 
+           OPEN OUTPUT   MQ-DEPTH-LOG.
+
            IF WMF-CUSTOMR-STATUS = '00'                                 00020001
                NEXT SENTENCE
            ELSE
@@ -788,6 +842,8 @@
            CLOSE  INPUT-PARAMETERS                                      00020001
                   VSAM-CUSTOMER.                                        00020001
 
+           CLOSE  MQ-DEPTH-LOG.
+
 
            IF WMF-CUSTOMR-STATUS = '00'                                 00020001
                NEXT SENTENCE
@@ -989,7 +1045,8 @@
       *****************************************************************
 
            IF WPR-SCENARIO      OR
-              WPR-USERID
+              WPR-USERID        OR
+              WPR-DEPTH-THRESHOLD
                NEXT SENTENCE
            ELSE                                                         00020001
                MOVE WPM-PARM-INVALID-RECORD-TYPE
@@ -1042,6 +1099,32 @@
                    NEXT SENTENCE.
 
 
+      *****************************************************************
+      *    FOR ACTION D= QUEUE DEPTH WARNING THRESHOLD, ONLY 1 PARM   *
+      *    RECORD IS ALLOWED, THRESHOLD MUST BE NUMERIC AND > ZERO    *
+      *****************************************************************
+
+           IF WPR-DEPTH-THRESHOLD
+               ADD +1                  TO WS-THRESHOLD-PARM-COUNT
+               IF  WS-THRESHOLD-PARM-COUNT > +1
+                   MOVE WPM-THRESHOLD-PARM-TOO-MANY
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+               ELSE
+               IF  (WPR-THRESHOLD-VALUE NUMERIC)   AND
+                   (WPR-THRESHOLD-VALUE-R > 0)
+                   MOVE WPR-THRESHOLD-VALUE-R
+                                       TO WMF-Q-DEPTH-WARN-THRESHOLD
+               ELSE
+                   MOVE WPM-INVALID-DEPTH-THRESHOLD
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE                                                         00020001
+                   NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF ERROR IN THIS PARM RECORD -- FINISH DISPLAY OF ERROR    *
       *****************************************************************
@@ -1258,6 +1341,16 @@
               THRU P07100-MQS-OPEN-EXIT.
 
 
+      *****************************************************************
+      *    CHECK THE CURRENT DEPTH OF THE QUEUE BEFORE PUTTING THIS   *
+      *    REQUEST ON IT, IN CASE PDAB17 HAS STALLED AND REQUESTS ARE *
+      *    BACKING UP                                                 *
+      *****************************************************************
+
+           PERFORM P07150-MQS-CHECK-DEPTH
+              THRU P07150-MQS-CHECK-DEPTH-EXIT.
+
+
       *****************************************************************
       *    FORMAT AND WRITE THE MQSERIES MSG TO THE CUSTOMER QUEUE    *
       *    (MESSAGE TRIGGERS THE CUSTOMER PROCESSING PROGRAM (PDAB17) *
@@ -1931,6 +2024,118 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07150-MQS-CHECK-DEPTH                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO USE THE MQSERIES INQUIRE FUNCTION   *
+      *                (MQINQ) TO GET THE CURRENT DEPTH OF THE QUEUE  *
+      *                JUST OPENED AND, WHEN IT HAS CROSSED THE       *
+      *                PARAMETER-DRIVEN WARNING THRESHOLD, WRITE A    *
+      *                WARNING RECORD TO THE MQ-DEPTH-LOG SO          *
+      *                OPERATIONS CAN SEE A STALLED PDAB17 BEFORE A   *
+      *                CUSTOMER COMPLAINS THEIR INQUIRY NEVER CAME    *
+      *                BACK.                                          *
+      *                                                               *
+      *    CALLED BY:  P05100-ORDER-INQ-REQUEST                       *
+      *                                                               *
+      *****************************************************************
+
+       P07150-MQS-CHECK-DEPTH.
+           DISPLAY 'P07150-MQS-CHECK-DEPTH'.
+
+           MOVE 1                      TO MQS-SELECTOR-COUNT
+                                          MQS-INTATTR-COUNT.
+           MOVE MQIA-CURRENT-Q-DEPTH   TO MQS-SELECTORS (1).
+           MOVE ZEROES                 TO MQS-INTATTRS (1)
+                                          MQS-CHARATTR-LENGTH.
+
+           CALL 'MQINQ'       USING    MQS-HCONN
+                                       MQS-HOBJECT
+                                       MQS-SELECTOR-COUNT
+                                       MQS-SELECTOR-TABLE
+                                       MQS-INTATTR-COUNT
+                                       MQS-INTATTR-TABLE
+                                       MQS-CHARATTR-LENGTH
+                                       MQS-CHARATTRS
+                                       MQS-COMPCODE
+                                       MQS-REASONCODE.
+
+
+      *****************************************************************
+      *    CHECK FOR MQSERIES ERROR, IF ERROR ENCOUNTERED FORMAT      *
+      *    ERROR MESSAGE, CALL ERROR ROUTINE TO TERMINATE             *
+      *****************************************************************
+
+           IF MQS-COMPCODE             =  MQCC-OK
+               NEXT SENTENCE
+           ELSE
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDAB16'           TO WPME-PROGRAM-ID
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE
+               MOVE 'MQINQ'            TO WPME-FUNCTION-1
+               MOVE MQS-OBJECTTYPE-DESC
+                                       TO WPME-FUNCTION-2
+               MOVE 'P07150'           TO WPME-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+      *****************************************************************
+      *    IF CURRENT QUEUE DEPTH HAS CROSSED THE WARNING THRESHOLD,  *
+      *    WRITE A WARNING RECORD TO THE MQ-DEPTH-LOG                 *
+      *****************************************************************
+
+           IF MQS-INTATTRS (1)         >= WMF-Q-DEPTH-WARN-THRESHOLD
+               PERFORM  P07160-WRITE-DEPTH-LOG
+                   THRU P07160-WRITE-DEPTH-LOG-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+           DISPLAY 'P07150-MQS-CHECK-DEPTH-EXIT'.
+       P07150-MQS-CHECK-DEPTH-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07160-WRITE-DEPTH-LOG                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO FORMAT AND WRITE ONE MQ-DEPTH-LOG   *
+      *                RECORD FOR THE CUSTOMER QUERY REQUEST QUEUE    *
+      *                WHEN ITS DEPTH HAS CROSSED THE WARNING         *
+      *                THRESHOLD.                                     *
+      *                                                               *
+      *    CALLED BY:  P07150-MQS-CHECK-DEPTH                         *
+      *                                                               *
+      *****************************************************************
+
+       P07160-WRITE-DEPTH-LOG.
+           DISPLAY 'P07160-WRITE-DEPTH-LOG'.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME.
+
+           MOVE MQS-CUSTOMER-QUEUE-COMPRESS
+                                       TO MQDL-QUEUE-NAME.
+           MOVE MQS-INTATTRS (1)       TO MQDL-CURRENT-DEPTH.
+           MOVE WMF-Q-DEPTH-WARN-THRESHOLD
+                                       TO MQDL-THRESHOLD.
+
+           STRING WS-CDT-D-YEAR  WS-CDT-D-MONTH  WS-CDT-D-DAY
+               DELIMITED BY SIZE      INTO MQDL-LOG-DATE.
+           STRING WS-CDT-T-HOURS  WS-CDT-T-MINUTES  WS-CDT-T-SECONDS
+               DELIMITED BY SIZE      INTO MQDL-LOG-TIME.
+
+           WRITE MQ-DEPTH-LOG-RECORD.
+
+           DISPLAY 'QUEUE DEPTH WARNING - '.
+           DISPLAY MQ-DEPTH-LOG-RECORD.
+
+           DISPLAY 'P07160-WRITE-DEPTH-LOG-EXIT'.
+       P07160-WRITE-DEPTH-LOG-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P07200-MQS-PUT                                 *
