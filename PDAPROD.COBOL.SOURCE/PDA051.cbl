@@ -35,6 +35,11 @@
             VALUE IS ' GETPEERNAME FAIL      '.
        77  GPN-SUCCESS                   PIC X(24)
             VALUE IS ' GETPEERNAME SUCCESSFUL'.
+       77  TTLS-ERR                      PIC X(24)
+            VALUE IS ' IOCTL FAIL - TTLS CHK '.
+       77  TTLS-NOT-SECURE               PIC X(55)
+            VALUE IS 'CONNECTION REFUSED - AT-TLS DID NOT SECURE THIS SO
+      -     'CKET'.
        77  TAKE-ERR                       PIC X(24)
             VALUE IS ' TAKESOCKET FAIL       '.
        77  TAKE-SUCCESS                    PIC X(24)
@@ -130,6 +135,27 @@
        01  TCP-BUF.
            05 TCP-BUF-H                   PIC X(3) VALUE IS SPACES.
            05 TCP-BUF-DATA                PIC X(197) VALUE IS SPACES.
+
+      *---------------------------------------------------------------*
+      *    AT-TLS CONNECTION STATUS QUERY (SIOCTTLSCTL)                *
+      *---------------------------------------------------------------*
+      *    THIS TASK TAKES OVER A SOCKET ALREADY ACCEPTED BY THE       *
+      *    LISTENER, SO IT RE-CONFIRMS FOR ITSELF THAT AN AT-TLS       *
+      *    POLICY RULE ACTUALLY SECURED THE CONNECTION BEFORE ANY      *
+      *    CLIENT DATA IS PROCESSED, RATHER THAN ASSUMING THE          *
+      *    LISTENER'S CHECK STILL APPLIES TO THE TAKEN-OVER SOCKET.    *
+      *---------------------------------------------------------------*
+
+       77  SIOCTTLSCTL              PIC 9(8) COMP VALUE 2147885398.
+       77  TTLS-QUERY-ONLY          PIC 9(4) COMP VALUE 2.
+       77  TTLS-SECURE-STATE        PIC 9(4) COMP VALUE 3.
+
+       01  TTLS-IOC-PARMS.
+           05  TTLS-VERSION         PIC 9(4)  COMP VALUE 1.
+           05  TTLS-COMMAND         PIC 9(4)  COMP VALUE 0.
+           05  TTLS-RETURN-CODE     PIC 9(8)  COMP VALUE 0.
+           05  TTLS-CONN-STATE      PIC 9(4)  COMP VALUE 0.
+           05  FILLER               PIC X(32) VALUE LOW-VALUES.
        77  TCPLENG                        PIC 9(8) COMP.
        77  RECV-FLAG                      PIC 9(8) COMP.
        77  CLENG                          PIC 9(4) COMP.
@@ -266,8 +292,9 @@
                 END-EXEC.
 
 
-           PERFORM INITIAL-SEC     THRU   INITIAL-SEC-EXIT.
-           PERFORM TAKESOCKET-SEC  THRU   TAKESOCKET-SEC-EXIT.
+           PERFORM INITIAL-SEC        THRU INITIAL-SEC-EXIT.
+           PERFORM TAKESOCKET-SEC     THRU TAKESOCKET-SEC-EXIT.
+           PERFORM CHECK-TTLS-STATUS  THRU CHECK-TTLS-STATUS-EXIT.
            PERFORM GET-PEER-NAME   THRU   GET-PEER-NAME-EXIT.
            PERFORM GET-NAME-INFO   THRU   GET-NAME-INFO-EXIT.
 
@@ -479,6 +506,37 @@
        TAKESOCKET-SEC-EXIT.
            EXIT.
 
+      *---------------------------------------------------------------*
+      *                                                               *
+      *  CONFIRM AT-TLS ACTUALLY SECURED THE TAKEN-OVER SOCKET        *
+      *  BEFORE ANY CLIENT DATA IS PROCESSED.                         *
+      *                                                               *
+      *---------------------------------------------------------------*
+
+       CHECK-TTLS-STATUS.
+           MOVE TTLS-QUERY-ONLY TO TTLS-COMMAND.
+
+           CALL 'EZASOKET' USING SOKET-IOCTL SOCKID
+                SIOCTTLSCTL TTLS-IOC-PARMS ERRNO RETCODE.
+
+           IF RETCODE <  0 THEN
+              MOVE 'Y' TO WRITE-SW FORCE-ERROR-MSG
+              MOVE TTLS-ERR TO ERR-MSG
+              MOVE SOCKID TO ERR-SOCKET
+              MOVE RETCODE TO ERR-RETCODE
+              MOVE ERRNO TO ERR-ERRNO
+              MOVE CICS-ERR-AREA TO CICS-MSG-AREA
+              PERFORM WRITE-CICS THRU WRITE-CICS-EXIT
+              GO TO PGM-EXIT.
+
+           IF TTLS-CONN-STATE NOT = TTLS-SECURE-STATE THEN
+              MOVE 'Y' TO WRITE-SW FORCE-ERROR-MSG
+              MOVE TTLS-NOT-SECURE TO CICS-MSG-AREA
+              PERFORM WRITE-CICS THRU WRITE-CICS-EXIT
+              GO TO CLOSE-SOCK.
+       CHECK-TTLS-STATUS-EXIT.
+           EXIT.
+
        GET-PEER-NAME.
            CALL 'EZASOKET' USING SOKET-GETPEERNAME
               SOCKID PEER-NAME ERRNO RETCODE.
