@@ -21,6 +21,8 @@
       *                                                               *
       * FILES   :   ITEM_SUPPLIER               - DB2 (READ ONLY)     *
       *             PURCHASE_TYPE               - DB2 (READ ONLY)     *
+      *             SUPPLIER                    - DB2 (READ ONLY)     *
+      *             CURRENCY_RATE               - DB2 (READ ONLY)     *
       *             PENDING ORDER (PENDO1DB)    - IMS (READ/UPDATE)   *
       *             ORDER         (ORDER2DB)    - IMS (READ/UPDATE)   *
       *                                                               *
@@ -44,6 +46,12 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/08/26   R. MCALLEN            CONVERT FOREIGN-SUPPLIER    *
+      *                                   UNIT PRICE TO USD (NEW      *
+      *                                   SUPPLIER.CURRENCY-CODE AND  *
+      *                                   CURRENCY_RATE TABLE) BEFORE *
+      *                                   EXTENDING AND ACCUMULATING  *
+      *                                   THE ORDER TOTAL             *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
@@ -118,7 +126,6 @@
            05  WMF-TIME-HHMMSS         PIC X(08)   VALUE SPACES.
 
            05  WMF-ORDER-NUMBER        PIC 9(10)   VALUE ZEROES.
-           05  WMF-ORDER-ITEM-SEQ      PIC 9(05)   VALUE ZEROES.
 
            05  WMF-PEND-ORDER-SEQ      PIC X(05)   VALUE ZEROES.
            05  WMF-PEND-ORDER-SEQ-R    REDEFINES WMF-PEND-ORDER-SEQ
@@ -145,6 +152,26 @@
            05  WMF-TOTAL-COST          PIC S9(11)V99  VALUE +0.
            05  WMF-TOTAL-COST-R        REDEFINES WMF-TOTAL-COST
                                        PIC X(13).
+           05  WMF-CONVERTED-UNIT-PRICE
+                                       PIC S9(8)V9(2) COMP-3 VALUE 0.
+
+      *****************************************************************
+      *    PURCHASE TYPE SUMMARY TABLE -- ONE ENTRY PER DISTINCT      *
+      *    PURCHASE TYPE FOUND AMONG THE CUSTOMER'S PENDING ORDER     *
+      *    SEGMENTS.  BUILT BY P06040-BUILD-PURCHASE-TYPE-LIST AND    *
+      *    USED BY THE ADD-ORDER LOGIC TO CREATE ONE ORDER ROOT PER   *
+      *    DISTINCT TYPE.                                              *
+      *****************************************************************
+
+           05  WMF-PT-MAX              PIC S9(4) COMP VALUE +10.
+           05  WMF-PT-CNT              PIC S9(4) COMP VALUE ZEROES.
+           05  WMF-PT-ENTRY            OCCURS 10 TIMES
+                                       INDEXED BY WMF-PT-NDX.
+               10  WMF-PT-TYPE         PIC 9(03)       VALUE ZEROES.
+               10  WMF-PT-ORDER-NUMBER PIC 9(10)       VALUE ZEROES.
+               10  WMF-PT-ITEM-SEQ     PIC 9(05)       VALUE ZEROES.
+               10  WMF-PT-TOTAL-COST   PIC S9(11)V99   VALUE +0.
+           05  WMF-PT-SCAN-TYPE        PIC 9(03)       VALUE ZEROES.
 
            05  WMF-NUM-ERROR           PIC S9(04)  VALUE +0  COMP.
            05  WMF-NUM-LTH             PIC S9(04)  VALUE +0  COMP.
@@ -450,6 +477,23 @@
            END-EXEC.
            EJECT
 
+      *****************************************************************
+      *    DB2 DCLGEN FOR THE SUPPLIER TABLE, USED TO LOOK UP THE      *
+      *    SUPPLIER'S CURRENCY CODE FOR PRICE CONVERSION               *
+      *****************************************************************
+           EXEC SQL
+              INCLUDE DSUPPLR
+           END-EXEC.
+           EJECT
+
+      *****************************************************************
+      *    DB2 DCLGEN FOR THE CURRENCY CONVERSION RATE TABLE           *
+      *****************************************************************
+           EXEC SQL
+              INCLUDE DCURRATE
+           END-EXEC.
+           EJECT
+
       *****************************************************************
       *    CUSTOMER ARRAY                                             *
       *****************************************************************
@@ -1447,27 +1491,63 @@
            PERFORM  P06030-ORDERDB-CONTROL
                THRU P06030-ORDERDB-CONTROL-EXIT.
 
-           ADD 1                       TO ORDER-PURCHASE-NUMBER.
+
+      *****************************************************************
+      *    SCAN THE PENDING ORDER SEGMENTS TO BUILD THE PURCHASE      *
+      *    TYPE SUMMARY TABLE -- ONE ENTRY PER DISTINCT PURCHASE      *
+      *    TYPE REPRESENTED.  THE FIRST PENDING ORDER SEGMENT WAS     *
+      *    ALREADY RETRIEVED ABOVE.                                   *
+      *****************************************************************
+
+           MOVE ZEROES                 TO WMF-PT-CNT.
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P06040-BUILD-PURCHASE-TYPE-LIST
+               THRU P06040-BUILD-PURCHASE-TYPE-LIST-EXIT
+                   UNTIL PROCESS-COMPLETE.
+
+
+      *****************************************************************
+      *    RESERVE ONE ORDER NUMBER PER DISTINCT PURCHASE TYPE AND    *
+      *    REPOSITION BACK TO THE 1ST PENDING ORDER SEGMENT FOR THE   *
+      *    ADD PASS.                                                  *
+      *****************************************************************
+
            MOVE ORDER-PURCHASE-NUMBER  TO WMF-ORDER-NUMBER.
+           ADD 1                       TO WMF-ORDER-NUMBER.
+           ADD WMF-PT-CNT              TO ORDER-PURCHASE-NUMBER.
            MOVE ORDER-SEGMENT          TO ORDER-SEGMENT-SAVE.
 
+           PERFORM  P06045-ASSIGN-ORDER-NUMBERS
+               THRU P06045-ASSIGN-ORDER-NUMBERS-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT.
+
+           MOVE 'GE'                   TO PENDORD-QUAL-OPERATOR.
+           MOVE PDA109-USERID-NUMBER   TO PENDORD-QUAL-PREFIX.
+           MOVE 1                      TO PENDORD-QUAL-SEQUENCE-R.
+
+           PERFORM  P78030-GHU-PENDORD
+               THRU P78030-GHU-PENDORD-EXIT.
+
 
       *****************************************************************
-      *    CREATE THE ORDER ROOT SEGMENT                              *
+      *    CREATE ONE ORDER ROOT SEGMENT PER DISTINCT PURCHASE TYPE   *
       *****************************************************************
 
            PERFORM  P06060-ADD-ORDER-ROOT
-               THRU P06060-ADD-ORDER-ROOT-EXIT.
+               THRU P06060-ADD-ORDER-ROOT-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT.
 
 
       *****************************************************************
       *    CREATE THE ORDER ITEM SEGMENTS FROM THE PENDING ORDER      *
-      *    DATABASE RECORDS                                           *
+      *    DATABASE RECORDS, ATTACHING EACH ITEM TO THE ORDER ROOT    *
+      *    MATCHING ITS PURCHASE TYPE.                                *
       *****************************************************************
 
            MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
-           MOVE ZEROES                 TO WMF-ORDER-ITEM-SEQ
-                                          WMF-TOTAL-COST.
 
            PERFORM  P06100-ADD-ORDER-ITEMS
                THRU P06100-ADD-ORDER-ITEMS-EXIT
@@ -1475,11 +1555,13 @@
 
 
       *****************************************************************
-      *    UPDATE THE ORDER ROOT SEGMENT (TOTALS, COUNTERS, ETC).     *
+      *    UPDATE EACH ORDER ROOT SEGMENT (TOTALS, COUNTERS, ETC).    *
       *****************************************************************
 
            PERFORM  P06130-UPDATE-ORDER
-               THRU P06130-UPDATE-ORDER-EXIT.
+               THRU P06130-UPDATE-ORDER-EXIT
+                   VARYING WMF-PT-NDX FROM +1 BY +1
+                       UNTIL WMF-PT-NDX > WMF-PT-CNT.
 
 
       *****************************************************************
@@ -1579,6 +1661,130 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06040-BUILD-PURCHASE-TYPE-LIST                *
+      *                                                               *
+      *    FUNCTION :  READ EACH PENDING ORDER SEGMENT AND BUILD THE  *
+      *                PURCHASE TYPE SUMMARY TABLE, ONE ENTRY PER     *
+      *                DISTINCT PURCHASE TYPE REPRESENTED.  A         *
+      *                SEGMENT TAGGED WITH PURCHASE TYPE ZERO         *
+      *                DEFAULTS TO THE PURCHASE TYPE ENTERED ON THIS  *
+      *                SCREEN.                                        *
+      *                                                               *
+      *    CALLED BY:  P06000-ADD-ORDER                               *
+      *                                                               *
+      *****************************************************************
+
+       P06040-BUILD-PURCHASE-TYPE-LIST.
+
+           MOVE PENDING-ORDER-PURCHASE-TYPE
+                                       TO WMF-PT-SCAN-TYPE.
+
+           IF WMF-PT-SCAN-TYPE         =  ZEROES
+               MOVE PDA109-PURTYPE-R   TO WMF-PT-SCAN-TYPE
+           END-IF.
+
+           PERFORM  P06046-FIND-OR-ADD-PURCHASE-TYPE
+               THRU P06046-FIND-OR-ADD-PURCHASE-TYPE-EXIT.
+
+           PERFORM  P78100-GN-PENDORD
+               THRU P78100-GN-PENDORD-EXIT.
+
+           IF (PENDORD-STATUS          =  SPACES)    AND
+              (PENDING-ORDER-PREFIX    =  PDA109-USERID-NUMBER)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW.
+
+       P06040-BUILD-PURCHASE-TYPE-LIST-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06045-ASSIGN-ORDER-NUMBERS                    *
+      *                                                               *
+      *    FUNCTION :  ASSIGN A CONSECUTIVE ORDER NUMBER, STARTING    *
+      *                AT WMF-ORDER-NUMBER, TO EACH DISTINCT          *
+      *                PURCHASE TYPE FOUND ON THE PENDING ORDER       *
+      *                SEGMENTS.  ONE ORDER ROOT SEGMENT WILL BE      *
+      *                CREATED PER ENTRY.                             *
+      *                                                               *
+      *    CALLED BY:  P06000-ADD-ORDER                               *
+      *                                                               *
+      *****************************************************************
+
+       P06045-ASSIGN-ORDER-NUMBERS.
+
+           COMPUTE WMF-PT-ORDER-NUMBER (WMF-PT-NDX) =
+               WMF-ORDER-NUMBER + WMF-PT-NDX - 1.
+
+       P06045-ASSIGN-ORDER-NUMBERS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06046-FIND-OR-ADD-PURCHASE-TYPE               *
+      *                                                               *
+      *    FUNCTION :  SEARCH THE PURCHASE TYPE SUMMARY TABLE FOR     *
+      *                WMF-PT-SCAN-TYPE.  IF NOT FOUND, ADD A NEW     *
+      *                ENTRY.  WMF-PT-NDX POINTS TO THE ENTRY TO      *
+      *                UPDATE ON RETURN.                              *
+      *                                                               *
+      *    CALLED BY:  P06040-BUILD-PURCHASE-TYPE-LIST                *
+      *                P06100-ADD-ORDER-ITEMS                         *
+      *                                                               *
+      *****************************************************************
+
+       P06046-FIND-OR-ADD-PURCHASE-TYPE.
+
+           SET WMF-PT-NDX TO +1.
+
+           SEARCH WMF-PT-ENTRY
+               AT END
+                   PERFORM P06047-ADD-NEW-PURCHASE-TYPE
+                       THRU P06047-ADD-NEW-PURCHASE-TYPE-EXIT
+               WHEN WMF-PT-TYPE (WMF-PT-NDX) = WMF-PT-SCAN-TYPE
+                   CONTINUE
+           END-SEARCH.
+
+       P06046-FIND-OR-ADD-PURCHASE-TYPE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06047-ADD-NEW-PURCHASE-TYPE                   *
+      *                                                               *
+      *    FUNCTION :  ADD A NEW ENTRY TO THE PURCHASE TYPE SUMMARY   *
+      *                TABLE FOR A TYPE NOT SEEN BEFORE.  WMF-PT-NDX  *
+      *                POINTS TO THE NEW ENTRY ON RETURN.  ENTRIES    *
+      *                BEYOND WMF-PT-MAX ARE SIMPLY FOLDED INTO THE   *
+      *                LAST ENTRY -- THE TABLE IS NOT EXPECTED TO     *
+      *                EXCEED THE NUMBER OF PURCHASE TYPES A SINGLE   *
+      *                CUSTOMER CAN HAVE ON FILE.                     *
+      *                                                               *
+      *    CALLED BY:  P06046-FIND-OR-ADD-PURCHASE-TYPE               *
+      *                                                               *
+      *****************************************************************
+
+       P06047-ADD-NEW-PURCHASE-TYPE.
+
+           IF WMF-PT-CNT NOT < WMF-PT-MAX
+               SET WMF-PT-NDX TO WMF-PT-MAX
+               GO TO P06047-ADD-NEW-PURCHASE-TYPE-EXIT
+           END-IF.
+
+           ADD 1 TO WMF-PT-CNT.
+           SET WMF-PT-NDX TO WMF-PT-CNT.
+           MOVE WMF-PT-SCAN-TYPE TO WMF-PT-TYPE (WMF-PT-NDX).
+
+       P06047-ADD-NEW-PURCHASE-TYPE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P06060-ADD-ORDER-ROOT                          *
@@ -1597,7 +1803,8 @@
 
            MOVE SPACES                 TO ORDER-SEGMENT.
            MOVE PDA109-USERID-NUMBER   TO ORDER-PREFIX.
-           MOVE WMF-ORDER-NUMBER       TO ORDER-NUMBER.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX)
+                                       TO ORDER-NUMBER.
            MOVE PDA109-PURNBR-R        TO ORDER-PURCHASE-NUMBER.
            MOVE WMF-DATE-YYMMDD        TO ORDER-DATE-YYMMDD.
            MOVE 'IN PROCESS'           TO ORDER-STATUS.
@@ -1608,7 +1815,8 @@
            MOVE PDA109-SAVAREA-CUSID   TO ORDER-CUSTOMER-ID.
 
            MOVE ZEROES                 TO ORDER-PURCHASE-TYPE-PREFIX.
-           MOVE PDA109-PURTYPE-R       TO ORDER-PURCHASE-TYPE.
+           MOVE WMF-PT-TYPE (WMF-PT-NDX)
+                                       TO ORDER-PURCHASE-TYPE.
 
            MOVE ZEROES                 TO ORDER-SHIPPER-NUMBER.
 
@@ -1638,8 +1846,33 @@
 
            MOVE SPACES                 TO ORDER-ITEM-SEGMENT.
            MOVE PDA109-USERID-NUMBER   TO ORDER-ITEM-PREFIX.
-           ADD  1                      TO WMF-ORDER-ITEM-SEQ.
-           MOVE WMF-ORDER-ITEM-SEQ     TO ORDER-ITEM-SEQUENCE.
+
+           MOVE PENDING-ORDER-PURCHASE-TYPE
+                                       TO WMF-PT-SCAN-TYPE.
+
+           IF WMF-PT-SCAN-TYPE         =  ZEROES
+               MOVE PDA109-PURTYPE-R   TO WMF-PT-SCAN-TYPE
+           END-IF.
+
+           PERFORM  P06046-FIND-OR-ADD-PURCHASE-TYPE
+               THRU P06046-FIND-OR-ADD-PURCHASE-TYPE-EXIT.
+
+           IF WMF-PT-ITEM-SEQ (WMF-PT-NDX) = 99999
+               MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA109'           TO WPIE-PROGRAM-ID
+               MOVE 'P06100'           TO WPIE-PARAGRAPH
+               MOVE 'ISRT'             TO WPIE-FUNCTION-CODE
+               MOVE 'ORDITEM'          TO WPIE-SEGMENT-NAME
+               MOVE 'ORDER1DB'         TO WPIE-DATABASE-NAME
+               MOVE 'ORDER ITEM SEQUENCE OVERFLOW'
+                                       TO WPIE-COMMAND
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           ADD  1                      TO WMF-PT-ITEM-SEQ (WMF-PT-NDX).
+           MOVE WMF-PT-ITEM-SEQ (WMF-PT-NDX)
+                                       TO ORDER-ITEM-SEQUENCE.
            MOVE PENDING-ORDER-QUANTITY TO ORDER-ITEM-QUANTITY.
            MOVE PENDING-ORDER-ITEM-KEY TO ORDER-ITEM-ITEM-KEY.
            MOVE PENDING-ORDER-SUPPLIER-KEY
@@ -1683,15 +1916,43 @@
            MOVE ITEM-SUPPLIER-UNIT-PRICE
                                        TO ORDER-ITEM-UNIT-PRICE.
 
-           COMPUTE WMF-EXT-PRICE       =  ITEM-SUPPLIER-UNIT-PRICE *
+           MOVE ITEM-SUPPLIER-UNIT-PRICE
+                                       TO WMF-CONVERTED-UNIT-PRICE.
+
+           EXEC SQL
+               SELECT  CURRENCY_CODE
+               INTO    :SUPPLIER-CURRENCY-CODE
+               FROM    SUPPLIER
+               WHERE   PREFIX      = :PENDING-ORDER-SUPPLIER-PRE AND
+                       SUPPLIER_ID = :PENDING-ORDER-SUPPLIER-ID
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROS
+              AND SUPPLIER-CURRENCY-CODE NOT = 'USD'
+               EXEC SQL
+                   SELECT  RATE_TO_USD
+                   INTO    :CURRENCY-RATE-TO-USD
+                   FROM    CURRENCY_RATE
+                   WHERE   CURRENCY_CODE = :SUPPLIER-CURRENCY-CODE
+               END-EXEC
+               IF SQLCODE               = ZEROS
+                   COMPUTE WMF-CONVERTED-UNIT-PRICE ROUNDED =
+                           ITEM-SUPPLIER-UNIT-PRICE *
+                           CURRENCY-RATE-TO-USD
+               END-IF
+           END-IF.
+
+           COMPUTE WMF-EXT-PRICE       =  WMF-CONVERTED-UNIT-PRICE *
                                           PENDING-ORDER-QUANTITY.
 
-           ADD WMF-EXT-PRICE           TO WMF-TOTAL-COST.
+           ADD WMF-EXT-PRICE           TO
+                                       WMF-PT-TOTAL-COST (WMF-PT-NDX).
 
 
            MOVE 'EQ'                   TO ORDER-QUAL-OPERATOR.
-           MOVE ORDER-PREFIX           TO ORDER-QUAL-PREFIX.
-           MOVE ORDER-NUMBER           TO ORDER-QUAL-NUMBER.
+           MOVE PDA109-USERID-NUMBER   TO ORDER-QUAL-PREFIX.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX)
+                                       TO ORDER-QUAL-NUMBER.
            PERFORM  P79130-ISRT-ORDITEM
                THRU P79130-ISRT-ORDITEM-EXIT.
 
@@ -1733,7 +1994,8 @@
 
            MOVE 'EQ'                   TO ORDER-QUAL-OPERATOR.
            MOVE PDA109-USERID-NUMBER   TO ORDER-QUAL-PREFIX.
-           MOVE ORDER-NUMBER           TO ORDER-QUAL-NUMBER.
+           MOVE WMF-PT-ORDER-NUMBER (WMF-PT-NDX)
+                                       TO ORDER-QUAL-NUMBER.
 
            PERFORM  P79010-GHU-ORDER1
                THRU P79010-GHU-ORDER1-EXIT.
@@ -1757,8 +2019,10 @@
       *    FORMAT ACCUMULATED INFO INTO THE ORDER ROOT                *
       *****************************************************************
 
-           MOVE WMF-TOTAL-COST         TO ORDER-TOTAL-AMOUNT.
-           MOVE WMF-ORDER-ITEM-SEQ     TO ORDER-NEXT-ITEM-SEQUENCE.
+           MOVE WMF-PT-TOTAL-COST (WMF-PT-NDX)
+                                       TO ORDER-TOTAL-AMOUNT.
+           MOVE WMF-PT-ITEM-SEQ (WMF-PT-NDX)
+                                       TO ORDER-NEXT-ITEM-SEQUENCE.
 
            PERFORM  P79100-REPL-ORDER1
                THRU P79100-REPL-ORDER1-EXIT.
@@ -2096,7 +2360,33 @@
            END-IF.
 
 
-           COMPUTE WMF-EXT-PRICE       = ITEM-SUPPLIER-UNIT-PRICE *
+           MOVE ITEM-SUPPLIER-UNIT-PRICE
+                                       TO WMF-CONVERTED-UNIT-PRICE.
+
+           EXEC SQL
+               SELECT  CURRENCY_CODE
+               INTO    :SUPPLIER-CURRENCY-CODE
+               FROM    SUPPLIER
+               WHERE   PREFIX      = :PENDING-ORDER-SUPPLIER-PRE AND
+                       SUPPLIER_ID = :PENDING-ORDER-SUPPLIER-ID
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROS
+              AND SUPPLIER-CURRENCY-CODE NOT = 'USD'
+               EXEC SQL
+                   SELECT  RATE_TO_USD
+                   INTO    :CURRENCY-RATE-TO-USD
+                   FROM    CURRENCY_RATE
+                   WHERE   CURRENCY_CODE = :SUPPLIER-CURRENCY-CODE
+               END-EXEC
+               IF SQLCODE               = ZEROS
+                   COMPUTE WMF-CONVERTED-UNIT-PRICE ROUNDED =
+                           ITEM-SUPPLIER-UNIT-PRICE *
+                           CURRENCY-RATE-TO-USD
+               END-IF
+           END-IF.
+
+           COMPUTE WMF-EXT-PRICE       = WMF-CONVERTED-UNIT-PRICE *
                                          PENDING-ORDER-QUANTITY.
 
            ADD WMF-EXT-PRICE           TO WMF-TOTAL-COST.
