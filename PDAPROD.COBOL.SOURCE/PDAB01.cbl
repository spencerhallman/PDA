@@ -1076,6 +1076,11 @@
                    07  LS-DATABASE-6   PIC X.                           10040002
                    07  LS-DATABASE-7   PIC X.                           10050002
                    07  LS-DATABASE-8   PIC X.                           10060002
+               05  LS-COMMA5           PIC X.                           10060102
+               05  LS-ENVIRONMENT      PIC X(4).                        10060202
+                   88  LS-ENV-DEV                  VALUE 'DEV '.        10060302
+                   88  LS-ENV-TEST                 VALUE 'TEST'.        10060402
+                   88  LS-ENV-PROD                 VALUE 'PROD'.        10060502
            EJECT                                                        10070002
       ***************************************************************** 10080002
       *    P R O C E D U R E    D I V I S I O N                       * 10090002
@@ -1217,6 +1222,7 @@
            DISPLAY 'CICSREGN = ' LS-CICSREGN.                           11270002
            DISPLAY 'STORCLAS = ' LS-STORCLAS.                           11280002
            DISPLAY 'DATABASE = ' LS-DATABASE.                           11290002
+           DISPLAY 'ENVIRONMENT = ' LS-ENVIRONMENT.                     11290102
            DISPLAY ' '.                                                 11300002
                                                                         11310002
            EVALUATE TRUE                                                11320002
@@ -1224,6 +1230,7 @@
                WHEN LS-COMMA2 NOT = ','                                 11340002
                WHEN LS-COMMA3 NOT = ','                                 11350002
                WHEN LS-COMMA4 NOT = ','                                 11360002
+               WHEN LS-COMMA5 NOT = ','                                 11360102
                    MOVE 'Y' TO WS-PARM-ERROR                            11370002
                WHEN LS-USERID-1 NOT > SPACES                            11380002
                    MOVE 'Y' TO WS-PARM-ERROR                            11390002
@@ -1269,6 +1276,10 @@
                    MOVE 'Y' TO WS-PARM-ERROR                            11790002
                WHEN LS-DATABASE   NOT > SPACES                          11800002
                    MOVE 'Y' TO WS-PARM-ERROR                            11810002
+               WHEN LS-ENVIRONMENT NOT = 'DEV ' AND                     11810102
+                    LS-ENVIRONMENT NOT = 'TEST' AND                     11810202
+                    LS-ENVIRONMENT NOT = 'PROD'                         11810302
+                   MOVE 'Y' TO WS-PARM-ERROR                            11810402
            END-EVALUATE.                                                11820002
                                                                         11830002
            IF PARM-ERROR                                                11840002
@@ -1302,6 +1313,42 @@
                    END-IF                                               12120002
            END-IF.                                                      12130002
                                                                         12140002
+           IF LS-ENV-PROD                                               12131002
+               IF LS-SYSID NOT = 'BFHJLS0' AND                          12132002
+                   LS-SYSID NOT = 'PFHPWB0' AND                         12133002
+                   LS-SYSID NOT = 'BFHLXR0'                             12134002
+                       DISPLAY ' '                                      12135002
+                       DISPLAY 'PARMS PASSED TO PGM FAILED EDITS'       12136002
+                       DISPLAY ' '                                      12137002
+                       DISPLAY '   SYSID OF "' LS-SYSID '" IS NOT '     12138002
+                               'ALLOWED TO USE ENVIRONMENT OF "'        12139002
+                               LS-ENVIRONMENT '"'                       12139102
+                       DISPLAY ' '                                      12139202
+                       DISPLAY ' '                                      12139302
+                       MOVE +99 TO WS-RETURN-CODE                       12139402
+                       CALL 'ILBOABN0' USING WS-RETURN-CODE             12139502
+                       MOVE WS-RETURN-CODE TO RETURN-CODE               12139602
+                       STOP RUN                                         12139702
+               END-IF                                                   12139802
+           ELSE                                                         12139902
+               IF LS-SYSID = 'BFHJLS0' OR                               12139A02
+                   LS-SYSID = 'PFHPWB0' OR                              12139B02
+                   LS-SYSID = 'BFHLXR0'                                 12139C02
+                       DISPLAY ' '                                      12139D02
+                       DISPLAY 'PARMS PASSED TO PGM FAILED EDITS'       12139E02
+                       DISPLAY ' '                                      12139F02
+                       DISPLAY '   SYSID OF "' LS-SYSID '" IS NOT '     12139G02
+                               'ALLOWED TO USE ENVIRONMENT OF "'        12139H02
+                               LS-ENVIRONMENT '"'                       12139I02
+                       DISPLAY ' '                                      12139J02
+                       DISPLAY ' '                                      12139K02
+                       MOVE +99 TO WS-RETURN-CODE                       12139L02
+                       CALL 'ILBOABN0' USING WS-RETURN-CODE             12139M02
+                       MOVE WS-RETURN-CODE TO RETURN-CODE               12139N02
+                       STOP RUN                                         12139O02
+               END-IF                                                   12139P02
+           END-IF.                                                      12139Q02
+                                                                        12140002
       ***************************************************************** 12150002
       *    REFORMAT PARAMETERS AS NECESSARY FOR USAGE LATER,          * 12160002
       *    RIGHT JUSTIFY DB2 DATABASE NAME                            * 12170002
