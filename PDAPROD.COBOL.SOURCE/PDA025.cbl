@@ -0,0 +1,1225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDA025.
+
+      *****************************************************************
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   PDA025                                            *
+      * TRANS   :   PD25                                              *
+      * MAPSET  :   PDA025M                                           *
+      *                                                               *
+      * FUNCTION:   PROGRAM PDA025 DISPLAYS A COMBINED "MY ORDERS"    *
+      *             DASHBOARD FOR THE SIGNED ON USERID.  IT SHOWS,    *
+      *             IN ONE INQUIRY-ONLY SCREEN, A COUNT AND TOTAL     *
+      *             QUANTITY OF THIS USERID'S CURRENTLY OPEN          *
+      *             (PENDING) ORDER LINES, AND A COUNT AND TOTAL      *
+      *             DOLLAR AMOUNT OF THIS USERID'S SUBMITTED          *
+      *             (HISTORICAL) ORDERS.  ALL DATA IS SCOPED TO THE   *
+      *             SIGNED ON USERID NUMBER, THE SAME PREFIX USED TO  *
+      *             OWN ORDERS, CUSTOMERS AND PURCHASE TYPES          *
+      *             THROUGHOUT THIS APPLICATION.  ENTER REFRESHES     *
+      *             THE TOTALS.                                      *
+      *                                                               *
+      * FILES   :   PENDING ORDER      -  VSAM KSDS (BROWSE)          *
+      *             ORDER_LOG          -  DB2 TABLE  (READ ONLY)      *
+      *                                                               *
+      *                                                               *
+      * TRANSACTIONS GENERATED:                                       *
+      *             PD01       MAIN MENU                              *
+      *                                                               *
+      *                                                               *
+      * PFKEYS  :   PF12  =    EXIT, RETURN TO MAIN MENU              *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
+      *  --------   --------------------  --------------------------  *
+      *                                                               *
+      *  08/09/26   R. MCALLEN            NEW PROGRAM - "MY ORDERS"   *
+      *                                   COMBINED DASHBOARD, SHOWS   *
+      *                                   PENDING AND HISTORICAL      *
+      *                                   ORDER TOTALS FOR THE        *
+      *                                   SIGNED ON USERID.  REACHED  *
+      *                                   FROM MAIN MENU SELECTION 5. *
+      *                                                               *
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+           EJECT
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-MESSAGE-LTH              PIC S9(04)   COMP  VALUE +79.
+       77  WS-RESPONSE-CODE            PIC S9(08)   COMP  VALUE +0.
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-TRANS-INTENT-SW      PIC X(01)             VALUE 'I'.
+               88  INQUIRY-TRANS                             VALUE 'I'.
+               88  UPDATE-TRANS                              VALUE 'U'.
+
+           05  WS-ERROR-FOUND-SW       PIC X(01)             VALUE 'N'.
+               88  ERROR-FOUND                               VALUE 'Y'.
+               88  NO-ERROR-FOUND                            VALUE 'N'.
+
+           05  WS-PEND-EOF-SW          PIC X(01)             VALUE 'N'.
+               88  END-OF-PENDING                            VALUE 'Y'.
+
+           05  EIBAID-SW               PIC X(01)           VALUE ' '.
+               88  CLEAR-KEY                               VALUE '_'.
+               88  ENTER-KEY                               VALUE ''''.
+               88  RETURN-KEY                              VALUE '@'.
+               88  VALID-KEY-ENTERED                       VALUE '_'
+                                                                 '@'
+                                                                 ''''.
+           EJECT
+      *****************************************************************
+      *    MISCELLANEOUS WORK FIELDS                                  *
+      *****************************************************************
+
+       01  WS-MISCELLANEOUS-FIELDS.
+           05  WMF-ABSTIME             PIC S9(15)  VALUE +0  COMP-3.
+           05  WMF-DATE-MMDDYY         PIC X(08)   VALUE SPACES.
+           05  WMF-TIME-HHMMSS         PIC X(08)   VALUE SPACES.
+           05  WMF-MESSAGE-AREA        PIC X(79)   VALUE SPACES.
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+               88  AHEAD-OF-GMT                  VALUE '+'.
+               88  BEHIND-GMT                    VALUE '-'.
+               88  GMT-NOT-AVAILABLE             VALUE '0'.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+           EJECT
+      *****************************************************************
+      *    P R O G R A M     W O R K A R E A                          *
+      *                                                               *
+      *    HOLDS THE "MY ORDERS" TOTALS ACCUMULATED FOR THIS USERID   *
+      *    FROM THE PENDING ORDER FILE AND THE ORDER_LOG TABLE        *
+      *****************************************************************
+
+       01  WS-DASHBOARD-WORKAREA.
+           05  WDW-PREFIX-NUM          PIC 9(05)  VALUE ZEROES.
+           05  WDW-PREFIX-ALPHA        REDEFINES
+               WDW-PREFIX-NUM          PIC X(05).
+           05  WDW-PEND-ORDER-COUNT    PIC S9(07)  COMP-3 VALUE 0.
+           05  WDW-PEND-TOTAL-QTY      PIC S9(09)  COMP-3 VALUE 0.
+           05  WDW-HIST-ORDER-COUNT    PIC S9(09)  COMP   VALUE 0.
+           05  WDW-HIST-TOTAL-AMOUNT   PIC S9(07)V9(02)
+                                       COMP-3      VALUE 0.
+           EJECT
+      *****************************************************************
+      *    CICS DEFINITIONS                                           *
+      *****************************************************************
+
+      *****************************************************************
+      *         CICS ATTRIBUTE VALUES                                 *
+      *****************************************************************
+
+           COPY DFHBMSCA.
+           EJECT
+      *****************************************************************
+      *         CICS ATTENTION IDENDIFIER VALUES                      *
+      *****************************************************************
+
+           COPY DFHAID.
+           EJECT
+      *****************************************************************
+      *         MAP DSECTS -- MY ORDERS DASHBOARD          PDA025M    *
+      *****************************************************************
+
+           COPY PDA025M.
+           EJECT
+
+      *****************************************************************
+      *    FILE LAYOUTS                                               *
+      *****************************************************************
+
+           COPY VPENDORD.
+           EJECT
+
+      *****************************************************************
+      *    DB2  DEFINITIONS                                           *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE DORDLOG
+           END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+           COPY PDAMSGS.
+           EJECT
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   *
+      *****************************************************************
+
+           COPY PDAERRWS.
+           EJECT
+
+      *****************************************************************
+      *    PRODUCT DEMONSTRATION APPLICATION (PDA) COMMAREA LAYOUT    *
+      *                                                               *
+      *    THIS PROGRAM ALWAYS RECEIVES THE COMMAREA FROM THE         *
+      *    MAIN MENU (PDA001), SO IT IS DEFINED IN THE LINKAGE        *
+      *    SECTION                                                    *
+      *****************************************************************
+
+      *****************************************************************
+      *    L I N K A G E     S E C T I O N                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY PDACOMM.
+
+
+      *****************************************************************
+      *    P R O C E D U R E    D I V I S I O N                       *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  PROGRAM ENTRY, CONTROL HIGH LEVEL PROCESSING   *
+      *                FOR THE "MY ORDERS" DASHBOARD SCREEN           *
+      *                                                               *
+      *    CALLED BY:  NONE                                           *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+
+           EXEC CICS HANDLE CONDITION
+                ERROR(P99100-GENERAL-ERROR)
+           END-EXEC.
+
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           PERFORM  P00100-MAIN-PROCESS
+               THRU P00100-MAIN-PROCESS-EXIT.
+
+
+           PERFORM  P00200-CICS-RETURN
+               THRU P00200-CICS-RETURN-EXIT.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO INITIALIZE RELEVANT WORK FIELDS     *
+      *                AND VARIABLES, PERFORM ONE TIME TASKS          *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+      *****************************************************************
+      *    VERIFY THE COMMAREA IS PRESENT AND CORRECT LENGTH          *
+      *****************************************************************
+
+           IF EIBCALEN                 > ZEROES
+               IF EIBCALEN             = PC-COMMAREA-LTH
+                   NEXT SENTENCE
+               ELSE
+                   MOVE 'CICS'         TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA025'       TO WPCE-PROGRAM-ID
+                   MOVE ZEROES         TO WPCE-RESPONSE-CODE
+                   MOVE 'COMMAREA LENGTH NOT CORRECT'
+                                       TO WPCE-COMMAND
+                   MOVE 'P00050'       TO WPCE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+           ELSE
+               MOVE PM019-ENTER-APPLICATION
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P80400-SEND-MESSAGE
+                   THRU P80400-SEND-MESSAGE-EXIT
+               GO TO P00050-INITIALIZE-EXIT.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+
+      *****************************************************************
+      *    OBTAIN CURRENT DATE AND TIME FOR DISPLAY                   *
+      *****************************************************************
+
+           EXEC CICS ASKTIME
+                     ABSTIME (WMF-ABSTIME)
+           END-EXEC.
+
+
+           EXEC CICS FORMATTIME
+                     ABSTIME (WMF-ABSTIME)
+                     MMDDYY  (WMF-DATE-MMDDYY)
+                     DATESEP ('/')
+                     TIME    (WMF-TIME-HHMMSS)
+                     TIMESEP
+                     NOHANDLE
+                     RESP    (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS FORMATTIME ABSTIME'
+                                       TO WPCE-COMMAND
+               MOVE 'P00050'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL PROGRAM INQUIRY (FIRST      *
+      *                TIME) OR REFRESH (ENTER / PFKEY) PROCESSING    *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00100-MAIN-PROCESS.
+
+      *****************************************************************
+      *    DETERMINE TRANSACTION INTENT, INQUIRY OR EDIT / UPDATE     *
+      *****************************************************************
+
+           PERFORM  P00500-CHK-TRANS-INTENT
+               THRU P00500-CHK-TRANS-INTENT-EXIT.
+
+
+      *****************************************************************
+      *    EITHER SEND INITIAL SCREEN OR PERFORM SCREEN EDIT PROCESS  *
+      *****************************************************************
+
+           IF INQUIRY-TRANS
+               PERFORM  P01000-MENU-PROCESS
+                   THRU P01000-MENU-PROCESS-EXIT
+           ELSE
+               PERFORM  P02000-EDIT-PROCESS
+                   THRU P02000-EDIT-PROCESS-EXIT.
+
+
+       P00100-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00200-CICS-RETURN                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RETURN CONTROL TO CICS WITH THE     *
+      *                NEXT TRANSACTION ID OPTION                     *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00200-CICS-RETURN.
+
+
+           EXEC CICS RETURN
+                     TRANSID       ('PD25')
+                     COMMAREA      (PDA-COMMAREA)
+                     LENGTH        (PC-COMMAREA-LTH)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS RETURN TRANSID'
+                                       TO WPCE-COMMAND
+               MOVE 'P00200'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P00200-CICS-RETURN-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-CHK-TRANS-INTENT                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DETERMINE INQUIRY MODE (1ST TIME    *
+      *                THRU) OR EDIT / UPDATE MODE                    *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P00500-CHK-TRANS-INTENT.
+
+      *****************************************************************
+      *    IF PREVIOUS PROGRAM IS NOT THIS PROGRAM, SET INQUIRY MODE, *
+      *    OTHERWISE SET EDIT / UPDATE MODE                           *
+      *****************************************************************
+
+           IF PC-PREV-PGRMID           =  'PDA025'
+               MOVE 'U'                TO WS-TRANS-INTENT-SW
+           ELSE
+               MOVE 'I'                TO WS-TRANS-INTENT-SW.
+
+       P00500-CHK-TRANS-INTENT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P01000-MENU-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL PROCESSING TO BUILD AND     *
+      *                SEND THE INITIAL DASHBOARD SCREEN              *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P01000-MENU-PROCESS.
+
+      *****************************************************************
+      *    INITIALIZE COMMAREA AND MAP                                *
+      *****************************************************************
+
+           MOVE 'PDA025'               TO PC-PREV-PGRMID.
+           MOVE SPACES                 TO PC-PROGRAM-WORKAREA.
+           MOVE LOW-VALUES             TO PDA025I.
+           MOVE WMF-DATE-MMDDYY        TO PDADATEO.
+           MOVE EIBTRMID               TO PDATERMO.
+           MOVE WMF-TIME-HHMMSS        TO PDATIMEO.
+           MOVE PM038-INQUIRY-COMPLETE TO PDAMSGO.
+
+      *****************************************************************
+      *    ACCUMULATE THIS USERID'S PENDING AND HISTORICAL TOTALS     *
+      *****************************************************************
+
+           PERFORM  P05000-BUILD-DASHBOARD
+               THRU P05000-BUILD-DASHBOARD-EXIT.
+
+      *****************************************************************
+      *    FORMAT AND SEND THE FULL MAP -- LITERALS AND DATA          *
+      *****************************************************************
+
+           PERFORM  P80000-SEND-FULL-MAP
+               THRU P80000-SEND-FULL-MAP-EXIT.
+
+       P01000-MENU-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02000-EDIT-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE PROGRAM EDIT PROCESS,   *
+      *                THE ONLY VALID DATA ENTRY ON THIS SCREEN IS    *
+      *                THE PROGRAM FUNCTION KEY                       *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P02000-EDIT-PROCESS.
+
+           MOVE 'PDA025'               TO PC-PREV-PGRMID.
+
+      *****************************************************************
+      *    RECEIVE THE INPUT MAP                                      *
+      *****************************************************************
+
+           PERFORM  P80200-RECEIVE-MAP
+               THRU P80200-RECEIVE-MAP-EXIT.
+
+           MOVE WMF-DATE-MMDDYY        TO PDADATEO.
+           MOVE EIBTRMID               TO PDATERMO.
+           MOVE WMF-TIME-HHMMSS        TO PDATIMEO.
+
+
+      *****************************************************************
+      *    EDIT THE OPERATOR PROGRAM FUNCTION KEY SELECTION (PFKEY)   *
+      *****************************************************************
+
+           PERFORM  P02100-EDIT-PFKEY
+               THRU P02100-EDIT-PFKEY-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P02000-EDIT-PROCESS-EXIT.
+
+           PERFORM  P80100-SEND-MAP-DATAONLY
+               THRU P80100-SEND-MAP-DATAONLY-EXIT.
+
+       P02000-EDIT-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02100-EDIT-PFKEY                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE PROGRAM FUNCTION KEY USAGE *
+      *                AND REFRESH THE DASHBOARD TOTALS ON ENTER      *
+      *                                                               *
+      *    CALLED BY:  P02000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P02100-EDIT-PFKEY.
+
+      *****************************************************************
+      *    VALID KEYS ARE: ENTER, PF12, CLEAR                         *
+      *****************************************************************
+
+           MOVE EIBAID                 TO EIBAID-SW.
+           IF VALID-KEY-ENTERED
+               NEXT SENTENCE
+           ELSE
+               MOVE PM001-INVALID-PFKEY
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P02100-EDIT-PFKEY-EXIT.
+
+
+      *****************************************************************
+      *    PF12 FROM THIS SCREEN RETURNS USER TO THE MAIN MENU        *
+      *****************************************************************
+
+           IF RETURN-KEY
+               MOVE 'PDA001'           TO PC-NEXT-PGRMID
+               PERFORM  P80300-XFER-CONTROL
+                   THRU P80300-XFER-CONTROL-EXIT.
+
+      *****************************************************************
+      *    ALLOW USER TO EXIT APPLICATION WITH CLEAR KEY              *
+      *    (SEND MESSAGE, ERASE SCREEN)                               *
+      *****************************************************************
+
+           IF CLEAR-KEY
+               MOVE PM002-EXIT-APPLICATION
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P80400-SEND-MESSAGE
+                   THRU P80400-SEND-MESSAGE-EXIT
+               GO TO P02100-EDIT-PFKEY-EXIT.
+
+      *****************************************************************
+      *    ENTER REFRESHES THE PENDING AND HISTORICAL ORDER TOTALS    *
+      *****************************************************************
+
+           IF ENTER-KEY
+               PERFORM  P05000-BUILD-DASHBOARD
+                   THRU P05000-BUILD-DASHBOARD-EXIT
+               MOVE PM059-DASHBOARD-REFRESH
+                                       TO PDAMSGO.
+
+       P02100-EDIT-PFKEY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05000-BUILD-DASHBOARD                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ACCUMULATE THE PENDING AND          *
+      *                HISTORICAL ORDER TOTALS FOR THIS USERID AND    *
+      *                MOVE THEM TO THE OUTPUT MAP                    *
+      *                                                               *
+      *    CALLED BY:  P01000-MENU-PROCESS, P02100-EDIT-PFKEY         *
+      *                                                               *
+      *****************************************************************
+
+       P05000-BUILD-DASHBOARD.
+
+           PERFORM  P05100-GET-PENDING-SUMMARY
+               THRU P05100-GET-PENDING-SUMMARY-EXIT.
+
+           PERFORM  P05200-GET-HISTORY-SUMMARY
+               THRU P05200-GET-HISTORY-SUMMARY-EXIT.
+
+           MOVE WDW-PEND-ORDER-COUNT   TO PDPCNTO.
+           MOVE WDW-PEND-TOTAL-QTY     TO PDPQTYO.
+           MOVE WDW-HIST-ORDER-COUNT   TO PDHCNTO.
+           MOVE WDW-HIST-TOTAL-AMOUNT  TO PDHAMTO.
+
+       P05000-BUILD-DASHBOARD-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05100-GET-PENDING-SUMMARY                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO BROWSE THE PENDING ORDER FILE FOR   *
+      *                THIS USERID'S PREFIX, ACCUMULATING A COUNT     *
+      *                OF PENDING ORDER LINES AND TOTAL QUANTITY      *
+      *                                                               *
+      *    CALLED BY:  P05000-BUILD-DASHBOARD                         *
+      *                                                               *
+      *****************************************************************
+
+       P05100-GET-PENDING-SUMMARY.
+
+           MOVE PC-USERID-NUMBER       TO PENDING-ORDER-PREFIX.
+           MOVE ZEROES                 TO PENDING-ORDER-SEQUENCE.
+           MOVE ZEROES                 TO WDW-PEND-ORDER-COUNT
+                                           WDW-PEND-TOTAL-QTY.
+           MOVE 'N'                    TO WS-PEND-EOF-SW.
+
+           EXEC CICS
+               HANDLE CONDITION
+                   ENDFILE(P05100-SET-EOF)
+           END-EXEC.
+
+           PERFORM  P05110-STARTBR-PENDING
+               THRU P05110-STARTBR-PENDING-EXIT.
+
+           IF END-OF-PENDING
+               GO TO P05100-GET-PENDING-SUMMARY-EXIT.
+
+           PERFORM  P05120-READNEXT-PENDING
+               THRU P05120-READNEXT-PENDING-EXIT
+                   UNTIL END-OF-PENDING.
+
+           PERFORM  P05130-ENDBR-PENDING
+               THRU P05130-ENDBR-PENDING-EXIT.
+
+           GO TO P05100-GET-PENDING-SUMMARY-EXIT.
+
+       P05100-SET-EOF.
+
+           MOVE 'Y'                    TO WS-PEND-EOF-SW.
+
+       P05100-GET-PENDING-SUMMARY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05110-STARTBR-PENDING                         *
+      *                                                               *
+      *    FUNCTION :  PERFORMS A START BROWSE ON THE PENDING ORDER   *
+      *                FILE, POSITIONED AT THIS USERID'S PREFIX       *
+      *                                                               *
+      *    CALLED BY:  P05100-GET-PENDING-SUMMARY                     *
+      *                                                               *
+      *****************************************************************
+
+       P05110-STARTBR-PENDING.
+
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA025'               TO WPCE-PROGRAM-ID.
+           MOVE 'CICS STARTBR'         TO WPCE-COMMAND.
+           MOVE 'P05110'               TO WPCE-PARAGRAPH.
+
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(P05110-NONE-FOUND)
+           END-EXEC.
+
+           EXEC CICS
+               STARTBR
+                   FILE('PDAPEND')
+                   RIDFLD(PENDING-ORDER-KEY)
+                   GTEQ
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM  P99500-PDA-ERROR
+                  THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           GO TO P05110-STARTBR-PENDING-EXIT.
+
+       P05110-NONE-FOUND.
+
+           MOVE 'Y'                    TO WS-PEND-EOF-SW.
+
+       P05110-STARTBR-PENDING-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05120-READNEXT-PENDING                        *
+      *                                                               *
+      *    FUNCTION :  READS THE NEXT PENDING ORDER RECORD AND ADDS   *
+      *                IT TO THE RUNNING TOTALS AS LONG AS IT STILL   *
+      *                BELONGS TO THIS USERID'S PREFIX                *
+      *                                                               *
+      *    CALLED BY:  P05100-GET-PENDING-SUMMARY                     *
+      *                                                               *
+      *****************************************************************
+
+       P05120-READNEXT-PENDING.
+
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA025'               TO WPCE-PROGRAM-ID.
+           MOVE 'CICS READNEXT'        TO WPCE-COMMAND.
+           MOVE 'P05120'               TO WPCE-PARAGRAPH.
+
+           EXEC CICS
+               READNEXT
+                   FILE('PDAPEND')
+                   INTO(PENDING-ORDER-RECORD)
+                   RIDFLD(PENDING-ORDER-KEY)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM  P99500-PDA-ERROR
+                  THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           IF PENDING-ORDER-PREFIX NOT = PC-USERID-NUMBER
+               MOVE 'Y'                TO WS-PEND-EOF-SW
+           ELSE
+               ADD 1 TO WDW-PEND-ORDER-COUNT
+               ADD PENDING-ORDER-QUANTITY TO WDW-PEND-TOTAL-QTY.
+
+       P05120-READNEXT-PENDING-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05130-ENDBR-PENDING                           *
+      *                                                               *
+      *    FUNCTION :  PERFORMS END BROWSE ON THE PENDING ORDER FILE  *
+      *                                                               *
+      *    CALLED BY:  P05100-GET-PENDING-SUMMARY                     *
+      *                                                               *
+      *****************************************************************
+
+       P05130-ENDBR-PENDING.
+
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA025'               TO WPCE-PROGRAM-ID.
+           MOVE 'CICS ENDBR'           TO WPCE-COMMAND.
+           MOVE 'P05130'               TO WPCE-PARAGRAPH.
+
+           EXEC CICS
+               ENDBR
+                   FILE('PDAPEND')
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM  P99500-PDA-ERROR
+                  THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+       P05130-ENDBR-PENDING-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05200-GET-HISTORY-SUMMARY                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO QUERY ORDER_LOG FOR A COUNT AND     *
+      *                TOTAL DOLLAR AMOUNT OF THIS USERID'S           *
+      *                SUBMITTED (HISTORICAL) ORDERS                  *
+      *                                                               *
+      *    CALLED BY:  P05000-BUILD-DASHBOARD                         *
+      *                                                               *
+      *****************************************************************
+
+       P05200-GET-HISTORY-SUMMARY.
+
+           MOVE PC-USERID-NUMBER       TO WDW-PREFIX-NUM.
+           MOVE ZEROES                 TO WDW-HIST-ORDER-COUNT
+                                           WDW-HIST-TOTAL-AMOUNT.
+
+           EXEC SQL
+               SELECT  COUNT(*),
+                       COALESCE(SUM(TOTAL_AMOUNT), 0)
+                 INTO  :WDW-HIST-ORDER-COUNT,
+                       :WDW-HIST-TOTAL-AMOUNT
+                 FROM  ORDER_LOG
+                WHERE  PREFIX          =  :WDW-PREFIX-ALPHA
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROS
+               NEXT SENTENCE
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT ORDER_LOG' TO WPDE-FUNCTION
+               MOVE 'P05200'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                  THRU P99500-PDA-ERROR-EXIT.
+
+       P05200-GET-HISTORY-SUMMARY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE THE SCREEN ERROR MESSAGE     *
+      *                PROCESSING                                     *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P70000-ERROR-ROUTINE.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           IF PDAMSGO                  >  SPACES
+               NEXT SENTENCE
+           ELSE
+               MOVE WMF-MESSAGE-AREA   TO PDAMSGO.
+
+       P70000-ERROR-ROUTINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80000-SEND-FULL-MAP                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE INITIAL DASHBOARD       *
+      *                SCREEN                                         *
+      *                                                               *
+      *    CALLED BY:  P01000-MENU-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80000-SEND-FULL-MAP.
+
+           EXEC CICS SEND
+                     MAP           ('PDA025')
+                     MAPSET        ('PDA025M')
+                     FROM          (PDA025O)
+                     ERASE
+                     FREEKB
+                     CURSOR
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND MAP'    TO WPCE-COMMAND
+               MOVE 'P80000'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80000-SEND-FULL-MAP-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80100-SEND-MAP-DATAONLY                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE DASHBOARD SCREEN        *
+      *                SENDING DATA ONLY (NO LITERALS)                *
+      *                                                               *
+      *    CALLED BY:  P02000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80100-SEND-MAP-DATAONLY.
+
+      *****************************************************************
+      *    SEND THE MAP DATA ONLY, DO NOT ERASE SCREEN                *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     MAP           ('PDA025')
+                     MAPSET        ('PDA025M')
+                     FROM          (PDA025O)
+                     DATAONLY
+                     FREEKB
+                     CURSOR
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND MAP'    TO WPCE-COMMAND
+               MOVE 'P80100'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80100-SEND-MAP-DATAONLY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80200-RECEIVE-MAP                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RECEIVE / FORMAT THE INPUT MAP DATA *
+      *                                                               *
+      *    CALLED BY:  P02000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80200-RECEIVE-MAP.
+
+           EXEC CICS RECEIVE
+                     MAP           ('PDA025')
+                     MAPSET        ('PDA025M')
+                     INTO          (PDA025I)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)        OR
+              WS-RESPONSE-CODE = DFHRESP(MAPFAIL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS RECEIVE MAP' TO WPCE-COMMAND
+               MOVE 'P80200'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80200-RECEIVE-MAP-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80300-XFER-CONTROL                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO TRANSFER CONTROL TO THE             *
+      *                APPROPRIATE CICS PROGRAM                       *
+      *                                                               *
+      *    CALLED BY:  P02100-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P80300-XFER-CONTROL.
+
+           EXEC CICS XCTL
+                     PROGRAM       (PC-NEXT-PGRMID)
+                     COMMAREA      (PDA-COMMAREA)
+                     LENGTH        (PC-COMMAREA-LTH)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS XCTL --- '   TO WPCE-COMMAND-1
+               MOVE PC-NEXT-PGRMID     TO WPCE-COMMAND-2
+               MOVE 'P80300'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80300-XFER-CONTROL-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80400-SEND-MESSAGE                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO SEND A ONE LINE MESSAGE TO THE      *
+      *                TERMINAL                                       *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE, P02100-EDIT-PFKEY           *
+      *                                                               *
+      *****************************************************************
+
+       P80400-SEND-MESSAGE.
+
+      *****************************************************************
+      *    SEND THE MESSAGE LINE, IF ERROR FORMAT ERROR AND TERMINATE *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     FROM          (WMF-MESSAGE-AREA)
+                     LENGTH        (WS-MESSAGE-LTH)
+                     ERASE
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND'        TO WPCE-COMMAND
+               MOVE 'P80400'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+      *****************************************************************
+      *    CURSOR AT FIRST POSITION ON SCREEN, IF ERROR TERMINATE     *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     CONTROL
+                     CURSOR        (0)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA025'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND CONTROL'
+                                       TO WPCE-COMMAND
+               MOVE 'P80400'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+      *****************************************************************
+      *    RETURN TO CICS (NO TRANSID OPTION)                         *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       P80400-SEND-MESSAGE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99100-GENERAL-ERROR                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CATCH ANY CICS ERROR(S) NOT         *
+      *                SPECIFICALLY PROCESSED BY A CICS HANDLE        *
+      *                CONDITION                                      *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99100-GENERAL-ERROR.
+
+
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA025'               TO WPCE-PROGRAM-ID.
+           MOVE EIBRESP                TO WPCE-RESPONSE-CODE.
+           MOVE 'UNHANDLED CICS ERROR' TO WPCE-COMMAND.
+           MOVE 'P99100'               TO WPCE-PARAGRAPH.
+           PERFORM  P99500-PDA-ERROR
+               THRU P99500-PDA-ERROR-EXIT.
+
+
+       P99100-GENERAL-ERROR-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    P R O D U C T    D E M O N S T R A T I O N     A P P L     *
+      *                                                               *
+      *             E R R O R    R O U T I N E S                      *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE FATAL / TERMINATING CICS,    *
+      *                DB2, IMS-DLI ERRORS                            *
+      *                                                               *
+      *                AN ERROR SCREEN CONTAINING TEXT IS SENT        *
+      *                TO THE USER INDICATING THE NATURE OF THE ERROR *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+      *****************************************************************
+      *      SUSPEND ANY HANDLE CONDITIONS IN EFFECT                  *
+      *****************************************************************
+
+           EXEC CICS PUSH HANDLE
+           END-EXEC.
+
+
+      *****************************************************************
+      *      ROLLBACK ANY TRANSACTION UPDATES                         *
+      *****************************************************************
+
+           EXEC CICS SYNCPOINT ROLLBACK
+           END-EXEC.
+
+
+      *****************************************************************
+      *      FORMAT AND SEND ERROR TEXT                               *
+      *****************************************************************
+
+           IF PDA-DB2-ERROR
+               MOVE WS-PDA-DB2-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-DB2-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+           IF PDA-IMS-ERROR
+               MOVE WS-PDA-IMS-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-IMS-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+               MOVE WS-PDA-CICS-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-CICS-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT.
+
+
+           EXEC CICS DUMP
+                     TRANSACTION
+                     DUMPCODE('PDER')
+           END-EXEC.
+
+
+
+           EXEC CICS SEND
+                     FROM    (WS-PDA-ERROR-AREA)
+                     LENGTH  (WS-PDA-ERROR-LENGTH)
+                     ERASE
+           END-EXEC.
+
+
+
+           EXEC CICS SEND
+                     CONTROL
+                     CURSOR  (0)
+           END-EXEC.
+
+
+      *****************************************************************
+      * RETURN CONTROL TO CICS                                        *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
