@@ -23,6 +23,18 @@
       *                         (INQUIRY TO PROVIDE MQSERIES          *
       *                          FUNCTIONALITY)                       *
       *                                                               *
+      *             AFFILIATE CUSTOMER REGISTRATION                   *
+      *                         (SELF-SERVICE ADD/MAINTAIN OF THE     *
+      *                          AFFILIATE CUSTOMER VSAM RECORD)      *
+      *                                                               *
+      *             MY ORDERS DASHBOARD                               *
+      *                         (COMBINED VIEW OF THIS USERID'S OPEN  *
+      *                          AND HISTORICAL ORDERS)               *
+      *                                                               *
+      *             LOOK UP MY USERID NUMBER                          *
+      *                         (SELF-SERVICE REDISPLAY OF THE        *
+      *                          NUMERIC IDENTIFIER ASSIGNED TO THIS  *
+      *                          USERID AT FIRST SIGNON)              *
       *                                                               *
       * FILES   :   USERID_TABLE (DB2)    (INPUT / OUTPUT)            *
       *                                                               *
@@ -32,6 +44,8 @@
       *             PD03       MAINTENANCE MENU                       *
       *             PD13       BASE DATA REFRESH                      *
       *             PD16       CUSTOMER ORDER INQUIRY                 *
+      *             PD20       AFFILIATE CUSTOMER REGISTRATION        *
+      *             PD25       MY ORDERS DASHBOARD                    *
       *                                                               *
       *                                                               *
       * PFKEYS  :   PF3   =    EXIT APPLICATION, RETURN TO CICS       *
@@ -51,6 +65,18 @@
       *                                   USERID TABLE ON A NEW USER  *
       *                                   ADD. P04200-ADD-USERID      *
       *                                                               *
+      *  08/08/2026 R. MCALLEN             ADDED MENU SELECTION 4,    *
+      *                                   AFFILIATE CUSTOMER          *
+      *                                   REGISTRATION (PDA020)       *
+      *                                                               *
+      *  08/09/2026 R. MCALLEN             ADDED MENU SELECTION 5,    *
+      *                                   MY ORDERS DASHBOARD (PDA025)*
+      *                                                               *
+      *  08/09/2026 R. MCALLEN             ADDED MENU SELECTION 6,    *
+      *                                   LOOK UP MY USERID NUMBER.   *
+      *                                   REDISPLAYS PM006 USING THE  *
+      *                                   USERID-NUMBER ALREADY       *
+      *                                   RETRIEVED BY P04000         *
       *                                                               *
       *****************************************************************
 
@@ -76,9 +102,15 @@
                88  SELECTION-IS-ORDERS                       VALUE '1'.
                88  SELECTION-IS-MAINTENANCE                  VALUE '2'.
                88  SELECTION-IS-CUSTOMER-INQUIRY             VALUE '3'.
+               88  SELECTION-IS-AFFILIATE-REGISTRATION       VALUE '4'.
+               88  SELECTION-IS-MY-ORDERS-DASHBOARD          VALUE '5'.
+               88  SELECTION-IS-USERID-LOOKUP                VALUE '6'.
                88  SELECTION-IS-VALID                        VALUE '1'
                                                                    '2'
-                                                                   '3'.
+                                                                   '3'
+                                                                   '4'
+                                                                   '5'
+                                                                   '6'.
 
            05  WS-TRANS-INTENT-SW      PIC X(01)             VALUE 'I'.
                88  INQUIRY-TRANS                             VALUE 'I'.
@@ -606,6 +638,20 @@
            IF ERROR-FOUND
                GO TO P03100-EDIT-SCREEN-EXIT.
 
+      *****************************************************************
+      *    MENU SELECTION 6 IS A SELF-CONTAINED UTILITY -- IT DOES    *
+      *    NOT TRANSFER CONTROL. FORMAT AND DISPLAY THE USERID        *
+      *    NUMBER MESSAGE AND REDISPLAY THE MAIN MENU                 *
+      *****************************************************************
+
+           IF SELECTION-IS-USERID-LOOKUP
+               PERFORM  P04600-USERID-LOOKUP
+                   THRU P04600-USERID-LOOKUP-EXIT
+               GO TO P03100-EDIT-SCREEN-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF NO ERRORS -- DETERMINE NEXT PROGRAM TO SCHEDULE BASED   *
       *    ON THE MENU SELECTION                                      *
@@ -616,10 +662,21 @@
            ELSE
            IF SELECTION-IS-MAINTENANCE
                MOVE 'PDA003'           TO PC-NEXT-PGRMID
+           ELSE
+           IF SELECTION-IS-AFFILIATE-REGISTRATION
+               MOVE 'PDA020'           TO PC-NEXT-PGRMID
+           ELSE
+           IF SELECTION-IS-MY-ORDERS-DASHBOARD
+               MOVE 'PDA025'           TO PC-NEXT-PGRMID
            ELSE
                MOVE 'PDA016'           TO PC-NEXT-PGRMID.
 
            MOVE USERID-ACTIVE-SCENARIOS TO PC-ACTIVE-SCENARIOS-GRP.
+           MOVE USERID-SCENARIO-COUNTDOWN
+                                       TO PC-SCENARIO-COUNTDOWN-GRP.
+           MOVE USERID-LAST-BROWSE-PROGID
+                                       TO PC-LAST-BROWSE-PROGID.
+           MOVE USERID-LAST-BROWSE-KEY TO PC-LAST-BROWSE-KEY.
 
 
        P03100-EDIT-SCREEN-EXIT.
@@ -792,11 +849,17 @@
 
            EXEC SQL SELECT    ID,
                               NUMBER,
-                              ACTIVE_SCENARIOS
+                              ACTIVE_SCENARIOS,
+                              SCENARIO_COUNTDOWN,
+                              LAST_BROWSE_PROGID,
+                              LAST_BROWSE_KEY
 
                     INTO      :USERID-ID,
                               :USERID-NUMBER,
-                              :USERID-ACTIVE-SCENARIOS
+                              :USERID-ACTIVE-SCENARIOS,
+                              :USERID-SCENARIO-COUNTDOWN,
+                              :USERID-LAST-BROWSE-PROGID,
+                              :USERID-LAST-BROWSE-KEY
 
                     FROM      USERID
 
@@ -814,6 +877,9 @@
                PERFORM  P04200-ADD-USERID
                    THRU P04200-ADD-USERID-EXIT
                MOVE SPACES             TO USERID-ACTIVE-SCENARIOS
+               MOVE SPACES             TO USERID-SCENARIO-COUNTDOWN
+               MOVE SPACES             TO USERID-LAST-BROWSE-PROGID
+               MOVE SPACES             TO USERID-LAST-BROWSE-KEY
            ELSE
                MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
                MOVE 'PDA001'           TO WPDE-PROGRAM-ID
@@ -962,10 +1028,16 @@
                             (ID,
                              NUMBER,
                              LAST_ACCESSED,
-                             ACTIVE_SCENARIOS)
+                             ACTIVE_SCENARIOS,
+                             SCENARIO_COUNTDOWN,
+                             LAST_BROWSE_PROGID,
+                             LAST_BROWSE_KEY)
                     VALUES  (:WMF-USERID,
                              :WMF-USERID-NUMBER,
                              CURRENT DATE,
+                             ' ',
+                             ' ',
+                             ' ',
                              ' ')
            END-EXEC.
 
@@ -1062,6 +1134,44 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P04600-USERID-LOOKUP                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE UNIQUE NUMERIC          *
+      *                IDENTIFIER ASSOCIATED WITH THE USER LOGON ID.  *
+      *                                                               *
+      *                THE UNIQUE IDENTIFIER IS DEFINED IN ALL FILE   *
+      *                KEY STRUCTURES TO FACILITATE EACH USER OWNING  *
+      *                A SET OF DATA                                  *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P04600-USERID-LOOKUP.
+
+      *****************************************************************
+      *    USERID UNIQUE IDENTIFIER WAS ALREADY RETRIEVED BY THE      *
+      *    USERID VERIFICATION PERFORMED EARLIER THIS TRANSACTION     *
+      *    (P04000-VERIFY-USERID) -- NO ADDITIONAL USERID TABLE       *
+      *    ACCESS IS REQUIRED                                         *
+      *                                                               *
+      *    FORMAT THE OUTPUT MESSAGE AND REDISPLAY THE MAIN MENU      *
+      *****************************************************************
+
+           MOVE WMF-USERID-NUMBER      TO PM006-MSG-IDNUM.
+           MOVE PM006-NUMBER-FOR-USERID
+                                       TO WMF-MESSAGE-AREA.
+
+           PERFORM  P70000-ERROR-ROUTINE
+               THRU P70000-ERROR-ROUTINE-EXIT.
+
+
+       P04600-USERID-LOOKUP-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
