@@ -152,6 +152,9 @@
            05  WMF-QTY                 OCCURS 3 TIMES
                                        PIC 9(9).
 
+           05  WMF-PURCHASE-TYPE       OCCURS 3 TIMES
+                                       PIC 9(3).
+
            05  WMF-EXT-PRICE           PIC S9(11)V99  VALUE +0.
            05  WMF-TOTAL-COST          PIC S9(11)V99  VALUE +0.
            05  WMF-TOTAL-COST-R        REDEFINES WMF-TOTAL-COST
@@ -302,6 +305,14 @@
               10 PDA108-EXT-PRICE-R    REDEFINES PDA108-EXT-PRICE
                                        PIC ZZ,ZZZ,ZZ9.99.
               10 PDA108-STOCK-STATUS   PIC X(12).
+              10 PDA108-PURTYPE-ATTR.
+                  15 PDA108-PURTYPE-ATTR1
+                                       PIC X(01).
+                  15 PDA108-PURTYPE-ATTR2
+                                       PIC X(01).
+              10 PDA108-PURTYPE        PIC X(03).
+              10 PDA108-PURTYPE-R      REDEFINES PDA108-PURTYPE
+                                       PIC 9(03).
            05 PDA108-TOTAL-COST        PIC X(13).
            05 PDA108-TOTAL-COST-R      REDEFINES PDA108-TOTAL-COST
                                        PIC ZZ,ZZZ,ZZ9.99.
@@ -394,6 +405,14 @@
            END-EXEC.
            EJECT
 
+      *****************************************************************
+      *    DB2 DCLGEN FOR THE PURCHASE TYPE TABLE                     *
+      *****************************************************************
+           EXEC SQL
+              INCLUDE DPURTYP
+           END-EXEC.
+           EJECT
+
 
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
@@ -829,6 +848,10 @@
                CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
 
 
+           INSPECT PDA108-PURTYPE (WS-SCR-SUB)
+               CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
+
+
        P02100-CONVERT-FIELDS-EXIT.
            EXIT.
            EJECT
@@ -1285,7 +1308,9 @@
 
            IF PDA108-ACTCODE (WS-SCR-SUB) = 'C'
                PERFORM  P05130-EDIT-QUANTITY
-                   THRU P05130-EDIT-QUANTITY-EXIT.
+                   THRU P05130-EDIT-QUANTITY-EXIT
+               PERFORM  P05135-EDIT-PURCHASE-TYPE
+                   THRU P05135-EDIT-PURCHASE-TYPE-EXIT.
 
 
        P05100-EDIT-SELECTION-EXIT.
@@ -1338,6 +1363,75 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05135-EDIT-PURCHASE-TYPE                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO EDIT THE OPTIONAL PER-LINE PURCHASE *
+      *                TYPE TAG. A TAG OF ZERO LEAVES THE LINE TO     *
+      *                DEFAULT TO THE ORDER'S OVERALL PURCHASE TYPE   *
+      *                WHEN THE ORDER IS SUBMITTED.                   *
+      *                                                               *
+      *    CALLED BY:  P05100-EDIT-SELECTION                          *
+      *                                                               *
+      *****************************************************************
+
+       P05135-EDIT-PURCHASE-TYPE.
+
+           IF NOT PDA108-PURTYPE-R (WS-SCR-SUB) NUMERIC
+               MOVE LOW-VALUES         TO  PDA108-PURTYPE-ATTR
+                                                           (WS-SCR-SUB)
+               MOVE WS-CURSOR-ATTR     TO  PDA108-PURTYPE-ATTR1
+                                                           (WS-SCR-SUB)
+               MOVE WS-HI-INTENSITY-ATTR
+                                       TO  PDA108-PURTYPE-ATTR2
+                                                           (WS-SCR-SUB)
+               MOVE PM028-INVALID-PURCHASE-TYPE
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               MOVE ZEROES             TO  PDA108-PURTYPE-R (WS-SCR-SUB)
+               GO TO P05135-EDIT-PURCHASE-TYPE-EXIT.
+
+           MOVE PDA108-PURTYPE-R (WS-SCR-SUB)
+                                       TO  WMF-PURCHASE-TYPE
+                                                           (WS-SCR-SUB).
+
+           IF WMF-PURCHASE-TYPE (WS-SCR-SUB) = +0
+               GO TO P05135-EDIT-PURCHASE-TYPE-EXIT.
+
+           MOVE PDA108-USERID-NUMBER   TO  PURCHASE-TYPE-PREFIX.
+           MOVE PDA108-PURTYPE-R (WS-SCR-SUB)
+                                       TO  PURCHASE-TYPE-TYPE.
+
+           EXEC SQL
+               SELECT  DESCRIPTION
+               INTO    :PURCHASE-TYPE-DESCRIPTION
+               FROM    PURCHASE_TYPE
+               WHERE   PREFIX       = :PURCHASE-TYPE-PREFIX AND
+                       TYPE         = :PURCHASE-TYPE-TYPE
+           END-EXEC.
+
+           IF SQLCODE                  NOT =  0
+               MOVE LOW-VALUES         TO  PDA108-PURTYPE-ATTR
+                                                           (WS-SCR-SUB)
+               MOVE WS-CURSOR-ATTR     TO  PDA108-PURTYPE-ATTR1
+                                                           (WS-SCR-SUB)
+               MOVE WS-HI-INTENSITY-ATTR
+                                       TO  PDA108-PURTYPE-ATTR2
+                                                           (WS-SCR-SUB)
+               MOVE PM028-INVALID-PURCHASE-TYPE
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               MOVE ZEROES             TO  PDA108-PURTYPE-R (WS-SCR-SUB)
+                                           WMF-PURCHASE-TYPE
+                                                           (WS-SCR-SUB).
+
+       P05135-EDIT-PURCHASE-TYPE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P05500-PROCESS-SELECTION                       *
@@ -1425,6 +1519,8 @@
       *****************************************************************
 
            MOVE WMF-QTY (WS-SCR-SUB)   TO PENDING-ORDER-QUANTITY.
+           MOVE WMF-PURCHASE-TYPE (WS-SCR-SUB)
+                                       TO PENDING-ORDER-PURCHASE-TYPE.
            COMPUTE WMF-EXT-PRICE       = PENDING-ORDER-QUANTITY   *
                                          PDA108-HID-PRICE-R
                                                           (WS-SCR-SUB).
@@ -1473,7 +1569,8 @@
                                           PDA108-EXT-PRICE
                                                           (WS-SCR-SUB)
                                           PDA108-STOCK-STATUS
-                                                          (WS-SCR-SUB).
+                                                          (WS-SCR-SUB)
+                                          PDA108-PURTYPE  (WS-SCR-SUB).
 
 
            MOVE LOW-VALUES             TO PDA108-ACTCODE-ATTR1
@@ -2024,6 +2121,9 @@
            MOVE PENDING-ORDER-QUANTITY
                                    TO PDA108-ORDER-QTY-R (WS-SCR-SUB).
 
+           MOVE PENDING-ORDER-PURCHASE-TYPE
+                                   TO PDA108-PURTYPE-R (WS-SCR-SUB).
+
            MOVE PENDING-ORDER-ITEM-NUMBER TO PDA108-ITEM (WS-SCR-SUB)
                                              ITEM-NUMBER
                                              ITEM-SUPPLIER-ITEM-NUMBER.
