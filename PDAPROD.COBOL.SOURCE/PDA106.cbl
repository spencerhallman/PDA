@@ -42,6 +42,7 @@
       *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
       *****************************************************************
        77  WS-SUB1                     PIC S9(04)   COMP  VALUE +0.
+       77  WS-COUNT                    PIC S9(04)   COMP  VALUE +0.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -64,6 +65,10 @@
                88  ERROR-FOUND                               VALUE 'Y'.
                88  NO-ERROR-FOUND                            VALUE 'N'.
 
+           05  WS-END-OF-CATEGORY-SW   PIC X(01)             VALUE 'N'.
+               88  END-OF-CATEGORY                           VALUE 'Y'.
+               88  NOT-END-OF-CATEGORY                       VALUE 'N'.
+
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -324,6 +329,25 @@
            END-EXEC.
 
 
+      *****************************************************************
+      *         DB2 DCLGEN FOR CATEGORY TABLE                        *
+      *****************************************************************
+           EXEC SQL
+              INCLUDE DCATGY
+           END-EXEC.
+
+      *****************************************************************
+      *         DB2 CURSOR FOR CATEGORY TABLE                        *
+      *****************************************************************
+           EXEC SQL
+           DECLARE CATGYCSR CURSOR FOR
+             SELECT  CATEGORY_NAME,
+                     SUB_CATEGORY_NAME
+             FROM CATEGORY
+             ORDER BY CATEGORY_SEQ, SUB_CATEGORY_SEQ
+           END-EXEC.
+
+
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
       *****************************************************************
@@ -339,10 +363,22 @@
            EJECT
 
       *****************************************************************
-      *    STATIC CATEGORY / SUB-CATEGORY DEFINITIONS                 *
+      *    PROGRAM INTERNAL USE ARRAY CATEGORY, SUB-CATEGORY,         *
+      *    LOADED FROM THE DB2 CATEGORY TABLE (REPLACES THE OLD       *
+      *    COMPILED PDACATGY ARRAY SO NEW CATEGORIES ADDED TO THE     *
+      *    TABLE DO NOT REQUIRE A PROGRAM CHANGE)                     *
       *****************************************************************
 
-           COPY PDACATGY.
+       01  WS-PDA-CATEGORY-ARRAY.
+           05  WPCA-CATEGORY-MAX       PIC S9(05)   COMP-3  VALUE +100.
+           05  WPCA-CATEGORY-COUNT     PIC S9(05)   COMP-3.
+           05  WPCA-CATEGORY-GRP       OCCURS 1 TO 100 TIMES
+                                       DEPENDING ON
+                                         WPCA-CATEGORY-COUNT
+                                           INDEXED BY WPCA-CAT-IX.
+               10  WPCA-CATEGORY       PIC X(32).
+               10  WPCA-SUB-CATEGORY   PIC X(32).
+
            EJECT
 
 
@@ -725,11 +761,15 @@
       *    SET COLUMN SEARCH VALUES, OPEN THE CURSOR                  *
       *****************************************************************
 
+           PERFORM  P08000-LOAD-WORK-ARRAY
+               THRU P08000-LOAD-WORK-ARRAY-EXIT.
+
+           SET WPCA-CAT-IX             TO PDA106-SELECTED-CAT.
+
            MOVE ZEROES                 TO ITEM-PREFIX.
-           MOVE PCAR-CATEGORY     (PDA106-SELECTED-CAT)
+           MOVE WPCA-CATEGORY     (WPCA-CAT-IX)
                                        TO ITEM-CATEGORY-NAME.
-           MOVE PCAR-SUB-CATEGORY (PDA106-SELECTED-CAT,
-                                          PDA106-SELECTED-SUBCAT)
+           MOVE WPCA-SUB-CATEGORY (WPCA-CAT-IX)
                                        TO ITEM-SUB-CATEGORY-NAME.
            MOVE LOW-VALUES             TO ITEM-NUMBER.
 
@@ -1068,6 +1108,166 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO LOAD A WORK VERSION OF THE          *
+      *                CATEGORY / SUB-CATEGORY ARRAY FROM THE        *
+      *                DB2 CATEGORY TABLE, WHICH HAS REPLACED THE    *
+      *                COMPILED PDACATGY ARRAY AS THE SOURCE OF THE  *
+      *                CATEGORY LIST SO NEW CATEGORIES CAN BE ADDED   *
+      *                WITHOUT A PROGRAM CHANGE                      *
+      *                                                               *
+      *    CALLED BY:  P06000-ITEM-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P08000-LOAD-WORK-ARRAY.
+
+           MOVE ZEROES                 TO WS-COUNT.
+           MOVE 'N'                    TO WS-END-OF-CATEGORY-SW.
+           MOVE WPCA-CATEGORY-MAX      TO WPCA-CATEGORY-COUNT.
+           SET  WPCA-CAT-IX            TO 1.
+
+           PERFORM  P08010-OPEN-CATEGORY-CSR
+               THRU P08010-OPEN-CATEGORY-CSR-EXIT.
+
+           PERFORM  P08020-FETCH-CATEGORY
+               THRU P08020-FETCH-CATEGORY-EXIT
+                   UNTIL END-OF-CATEGORY.
+
+           PERFORM  P08030-CLOSE-CATEGORY-CSR
+               THRU P08030-CLOSE-CATEGORY-CSR-EXIT.
+
+           IF WS-COUNT                 >  WPCA-CATEGORY-MAX
+               MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA106'           TO WPIE-PROGRAM-ID
+               MOVE 'P08000'           TO WPIE-PARAGRAPH
+               MOVE 'INTERNAL ERROR-ARRAY OVERFLOW'
+                                       TO WPIE-COMMAND
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+           MOVE WS-COUNT               TO WPCA-CATEGORY-COUNT.
+
+       P08000-LOAD-WORK-ARRAY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08010-OPEN-CATEGORY-CSR                      *
+      *                                                               *
+      *    FUNCTION :  OPENS THE CURSOR USED TO RETRIEVE THE          *
+      *                CATEGORY / SUB-CATEGORY COMBINATIONS FROM      *
+      *                THE CATEGORY TABLE                             *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08010-OPEN-CATEGORY-CSR.
+
+           EXEC SQL
+               OPEN CATGYCSR
+           END-EXEC.
+
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA106'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08010'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P08010-OPEN-CATEGORY-CSR-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08020-FETCH-CATEGORY                         *
+      *                                                               *
+      *    FUNCTION :  FETCHES ONE CATEGORY / SUB-CATEGORY ROW AND    *
+      *                LOADS IT INTO THE WORK ARRAY                  *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08020-FETCH-CATEGORY.
+
+           EXEC SQL
+               FETCH  CATGYCSR
+                INTO  :CATEGORY-NAME,
+                      :CATEGORY-SUB-CATEGORY-NAME
+           END-EXEC.
+
+           IF SQLCODE                  = ZEROS
+               NEXT SENTENCE
+           ELSE
+               IF SQLCODE              = +100
+                   MOVE 'Y'            TO WS-END-OF-CATEGORY-SW
+               ELSE
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA106'       TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE
+                   MOVE 'FETCH CATGYCSR CURSOR' TO WPDE-FUNCTION
+                   MOVE 'P08020'       TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               END-IF
+               GO TO P08020-FETCH-CATEGORY-EXIT.
+
+           ADD +1                      TO WS-COUNT.
+
+           IF WS-COUNT                 >  WPCA-CATEGORY-MAX
+               GO TO P08020-FETCH-CATEGORY-EXIT.
+
+           MOVE CATEGORY-NAME          TO WPCA-CATEGORY (WPCA-CAT-IX).
+           MOVE CATEGORY-SUB-CATEGORY-NAME TO
+               WPCA-SUB-CATEGORY (WPCA-CAT-IX).
+
+           IF WPCA-CAT-IX              <  WPCA-CATEGORY-MAX
+               SET WPCA-CAT-IX             UP BY 1.
+
+       P08020-FETCH-CATEGORY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P08030-CLOSE-CATEGORY-CSR                     *
+      *                                                               *
+      *    FUNCTION :  CLOSES THE CATEGORY CURSOR                    *
+      *                                                               *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
+      *                                                               *
+      *****************************************************************
+
+       P08030-CLOSE-CATEGORY-CSR.
+
+           EXEC SQL
+               CLOSE CATGYCSR
+           END-EXEC.
+
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA106'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'CLOSE CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08030'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P08030-CLOSE-CATEGORY-CSR-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P09000-PENDING-ORDER                           *
