@@ -0,0 +1,1562 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDA020.
+
+      *****************************************************************
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   PDA020                                            *
+      * TRANS   :   PD20                                              *
+      * MAPSET  :   PDA020M                                           *
+      *                                                               *
+      * FUNCTION:   PROGRAM PDA020 ALLOWS AN AFFILIATE CUSTOMER TO    *
+      *             SELF-REGISTER (ADD) OR MAINTAIN THEIR OWN         *
+      *             AFFILIATE CUSTOMER RECORD.  THE RECORD IS KEYED   *
+      *             BY AFFILIATE CUSTOMER PREFIX (THE SIGNED ON       *
+      *             USERID NUMBER) AND AFFILIATE CUSTOMER ID.  IF NO  *
+      *             RECORD IS FOUND FOR THE ID ENTERED, A NEW RECORD  *
+      *             IS ADDED.  IF A RECORD ALREADY EXISTS, IT IS      *
+      *             UPDATED WITH THE FIELDS ENTERED.                  *
+      *                                                               *
+      * FILES   :   AFFILIATE CUSTOMER -  VSAM KSDS (UPDATE)          *
+      *                                                               *
+      *                                                               *
+      * TRANSACTIONS GENERATED:                                       *
+      *             PD01       MAIN MENU                              *
+      *                                                               *
+      *                                                               *
+      * PFKEYS  :   PF12  =    EXIT, RETURN TO MAIN MENU              *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
+      *  --------   --------------------  --------------------------  *
+      *                                                               *
+      *  08/08/26   R. MCALLEN            NEW PROGRAM - AFFILIATE     *
+      *                                   CUSTOMER SELF-SERVICE       *
+      *                                   ADD / MAINTAIN SCREEN,       *
+      *                                   REACHED FROM MAIN MENU       *
+      *                                   SELECTION 4.                 *
+      *                                                               *
+      *  08/09/26   R. MCALLEN            ADDED PASSWORD COMPLEXITY   *
+      *                                   EDITS (MINIMUM LENGTH,      *
+      *                                   ALPHA/NUMERIC, NOT SAME AS  *
+      *                                   AFFILIATE ID) AND A PASSWORD*
+      *                                   EXPIRATION POLICY THAT      *
+      *                                   REQUIRES A NEW PASSWORD     *
+      *                                   ONCE THE PASSWORD ON FILE   *
+      *                                   IS OLDER THAN THE POLICY    *
+      *                                   PERIOD.                    *
+      *                                                               *
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+           EJECT
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-MESSAGE-LTH              PIC S9(04)   COMP  VALUE +79.
+       77  WS-RESPONSE-CODE            PIC S9(08)   COMP  VALUE +0.
+       77  WS-SUB1                     PIC S9(04)   COMP  VALUE +0.
+       77  WS-PW-LENGTH                PIC S9(04)   COMP  VALUE +0.
+       77  WS-PASSWORD-MIN-LENGTH      PIC S9(04)   COMP  VALUE +8.
+       77  WS-PASSWORD-EXPIRE-DAYS     PIC S9(04)   COMP  VALUE +90.
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-TRANS-INTENT-SW      PIC X(01)             VALUE 'I'.
+               88  INQUIRY-TRANS                             VALUE 'I'.
+               88  UPDATE-TRANS                              VALUE 'U'.
+
+           05  WS-ERROR-FOUND-SW       PIC X(01)             VALUE 'N'.
+               88  ERROR-FOUND                               VALUE 'Y'.
+               88  NO-ERROR-FOUND                            VALUE 'N'.
+
+           05  WS-AFF-FOUND-SW         PIC X(01)             VALUE 'N'.
+               88  AFF-CUST-FOUND                             VALUE 'Y'.
+               88  AFF-CUST-NOT-FOUND                         VALUE 'N'.
+
+           05  WS-PW-ALPHA-FOUND-SW    PIC X(01)             VALUE 'N'.
+               88  PW-ALPHA-FOUND                             VALUE 'Y'.
+
+           05  WS-PW-NUMERIC-FOUND-SW  PIC X(01)             VALUE 'N'.
+               88  PW-NUMERIC-FOUND                           VALUE 'Y'.
+
+           05  EIBAID-SW               PIC X(01)           VALUE ' '.
+               88  CLEAR-KEY                               VALUE '_'.
+               88  ENTER-KEY                               VALUE ''''.
+               88  RETURN-KEY                              VALUE '@'.
+               88  VALID-KEY-ENTERED                       VALUE '_'
+                                                                 '@'
+                                                                 ''''.
+           EJECT
+      *****************************************************************
+      *    MISCELLANEOUS WORK FIELDS                                  *
+      *****************************************************************
+
+       01  WS-MISCELLANEOUS-FIELDS.
+           05  WMF-ABSTIME             PIC S9(15)  VALUE +0  COMP-3.
+           05  WMF-DATE-MMDDYY         PIC X(08)   VALUE SPACES.
+           05  WMF-TIME-HHMMSS         PIC X(08)   VALUE SPACES.
+           05  WMF-MESSAGE-AREA        PIC X(79)   VALUE SPACES.
+
+           05  WMF-UNDERSCORE-LOWVALUE.
+               10  FILLER              PIC X(01)   VALUE '_'.
+               10  FILLER              PIC X(01)   VALUE LOW-VALUES.
+           05  WMF-UNDERSCORE-LOWVALUE-R
+                                       REDEFINES
+                                       WMF-UNDERSCORE-LOWVALUE
+                                       PIC X(02).
+
+           05  WMF-SPACES-LOWVALUE.
+               10  FILLER              PIC X(01)   VALUE SPACES.
+               10  FILLER              PIC X(01)   VALUE LOW-VALUES.
+           05  WMF-SPACES-LOWVALUE-R   REDEFINES
+                                       WMF-SPACES-LOWVALUE
+                                       PIC X(02).
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+               88  AHEAD-OF-GMT                  VALUE '+'.
+               88  BEHIND-GMT                    VALUE '-'.
+               88  GMT-NOT-AVAILABLE             VALUE '0'.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+           EJECT
+      *****************************************************************
+      *    CICS DEFINITIONS                                           *
+      *****************************************************************
+
+      *****************************************************************
+      *         CICS ATTRIBUTE VALUES                                 *
+      *****************************************************************
+
+           COPY DFHBMSCA.
+           EJECT
+      *****************************************************************
+      *         CICS ATTENTION IDENDIFIER VALUES                      *
+      *****************************************************************
+
+           COPY DFHAID.
+           EJECT
+      *****************************************************************
+      *         MAP DSECTS -- AFFILIATE CUSTOMER REGISTRATION PDA020M *
+      *****************************************************************
+
+           COPY PDA020M.
+           EJECT
+
+      *****************************************************************
+      *    IMS / DLI DEFINITIONS                                      *
+      *****************************************************************
+
+      *****************************************************************
+      *    FILE LAYOUTS                                               *
+      *****************************************************************
+
+           COPY VAFFCUST.
+           EJECT
+
+      *****************************************************************
+      *    DB2  DEFINITIONS                                           *
+      *****************************************************************
+
+      *****************************************************************
+      *         SQL COMMUNICATIONS AREA                               *
+      *****************************************************************
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DZIPCODE
+           END-EXEC.
+
+           EJECT
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+           COPY PDAMSGS.
+           EJECT
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   *
+      *****************************************************************
+
+           COPY PDAERRWS.
+           EJECT
+
+      *****************************************************************
+      *    SUBROUTINE PARAMETER / WORK AREAS                          *
+      *****************************************************************
+
+           COPY PDAS01CY.
+           EJECT
+
+      *****************************************************************
+      *    PRODUCT DEMONSTRATION APPLICATION (PDA) COMMAREA LAYOUT    *
+      *                                                               *
+      *    THIS PROGRAM ALWAYS RECEIVES THE COMMAREA FROM THE         *
+      *    MAIN MENU (PDA001), SO IT IS DEFINED IN THE LINKAGE        *
+      *    SECTION                                                    *
+      *****************************************************************
+
+      *****************************************************************
+      *    L I N K A G E     S E C T I O N                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           COPY PDACOMM.
+
+
+      *****************************************************************
+      *    P R O C E D U R E    D I V I S I O N                       *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  PROGRAM ENTRY, CONTROL HIGH LEVEL PROCESSING   *
+      *                FOR THE AFFILIATE CUSTOMER SELF-SERVICE        *
+      *                REGISTRATION SCREEN.                           *
+      *                                                               *
+      *    CALLED BY:  NONE                                           *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+
+           EXEC CICS HANDLE CONDITION
+                ERROR(P99100-GENERAL-ERROR)
+           END-EXEC.
+
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           PERFORM  P00100-MAIN-PROCESS
+               THRU P00100-MAIN-PROCESS-EXIT.
+
+
+           PERFORM  P00200-CICS-RETURN
+               THRU P00200-CICS-RETURN-EXIT.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO INITIALIZE RELEVANT WORK FIELDS     *
+      *                AND VARIABLES, PERFORM ONE TIME TASKS          *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+      *****************************************************************
+      *    VERIFY THE COMMAREA IS PRESENT AND CORRECT LENGTH          *
+      *****************************************************************
+
+           IF EIBCALEN                 > ZEROES
+               IF EIBCALEN             = PC-COMMAREA-LTH
+                   NEXT SENTENCE
+               ELSE
+                   MOVE 'CICS'         TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA020'       TO WPCE-PROGRAM-ID
+                   MOVE ZEROES         TO WPCE-RESPONSE-CODE
+                   MOVE 'COMMAREA LENGTH NOT CORRECT'
+                                       TO WPCE-COMMAND
+                   MOVE 'P00050'       TO WPCE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+           ELSE
+               MOVE PM019-ENTER-APPLICATION
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P80400-SEND-MESSAGE
+                   THRU P80400-SEND-MESSAGE-EXIT
+               GO TO P00050-INITIALIZE-EXIT.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+           MOVE 'N'                    TO WS-AFF-FOUND-SW.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME.
+
+      *****************************************************************
+      *    OBTAIN CURRENT DATE AND TIME FOR DISPLAY                   *
+      *****************************************************************
+
+           EXEC CICS ASKTIME
+                     ABSTIME (WMF-ABSTIME)
+           END-EXEC.
+
+
+           EXEC CICS FORMATTIME
+                     ABSTIME (WMF-ABSTIME)
+                     MMDDYY  (WMF-DATE-MMDDYY)
+                     DATESEP ('/')
+                     TIME    (WMF-TIME-HHMMSS)
+                     TIMESEP
+                     NOHANDLE
+                     RESP    (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS FORMATTIME ABSTIME'
+                                       TO WPCE-COMMAND
+               MOVE 'P00050'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL PROGRAM INQUIRY OR          *
+      *                EDIT / UPDATE PROCESSES                        *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00100-MAIN-PROCESS.
+
+      *****************************************************************
+      *    DETERMINE TRANSACTION INTENT, INQUIRY OR EDIT / UPDATE     *
+      *****************************************************************
+
+           PERFORM  P00500-CHK-TRANS-INTENT
+               THRU P00500-CHK-TRANS-INTENT-EXIT.
+
+
+      *****************************************************************
+      *    EITHER SEND INITIAL SCREEN OR PERFORM SCREEN EDIT PROCESS  *
+      *****************************************************************
+
+           IF INQUIRY-TRANS
+               PERFORM  P01000-MENU-PROCESS
+                   THRU P01000-MENU-PROCESS-EXIT
+           ELSE
+               PERFORM  P03000-EDIT-PROCESS
+                   THRU P03000-EDIT-PROCESS-EXIT.
+
+
+       P00100-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00200-CICS-RETURN                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RETURN CONTROL TO CICS WITH THE     *
+      *                NEXT TRANSACTION ID OPTION                     *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00200-CICS-RETURN.
+
+
+           EXEC CICS RETURN
+                     TRANSID       ('PD20')
+                     COMMAREA      (PDA-COMMAREA)
+                     LENGTH        (PC-COMMAREA-LTH)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS RETURN TRANSID'
+                                       TO WPCE-COMMAND
+               MOVE 'P00200'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P00200-CICS-RETURN-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-CHK-TRANS-INTENT                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DETERMINE INQUIRY MODE (1ST TIME    *
+      *                THRU) OR EDIT / UPDATE MODE                    *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P00500-CHK-TRANS-INTENT.
+
+      *****************************************************************
+      *    IF PREVIOUS PROGRAM IS NOT THIS PROGRAM, SET INQUIRY MODE, *
+      *    OTHERWISE SET EDIT / UPDATE MODE                           *
+      *****************************************************************
+
+           IF PC-PREV-PGRMID           =  'PDA020'
+               MOVE 'U'                TO WS-TRANS-INTENT-SW
+           ELSE
+               MOVE 'I'                TO WS-TRANS-INTENT-SW.
+
+       P00500-CHK-TRANS-INTENT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P01000-MENU-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL PROCESSING TO SEND THE      *
+      *                INITIAL AFFILIATE CUSTOMER REGISTRATION SCREEN *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P01000-MENU-PROCESS.
+
+      *****************************************************************
+      *    INITIALIZE COMMAREA AND MAP                                *
+      *****************************************************************
+
+           MOVE 'PDA020'               TO PC-PREV-PGRMID.
+           MOVE SPACES                 TO PC-PROGRAM-WORKAREA.
+           MOVE LOW-VALUES             TO PDA020I.
+           MOVE WMF-DATE-MMDDYY        TO PDADATEO.
+           MOVE EIBTRMID               TO PDATERMO.
+           MOVE WMF-TIME-HHMMSS        TO PDATIMEO.
+           MOVE PM054-ENTER-AFF-CUST-ID
+                                       TO PDAMSGO.
+
+      *****************************************************************
+      *    FORMAT AND SEND THE FULL MAP -- LITERALS AND DATA          *
+      *****************************************************************
+
+           MOVE -1                     TO AFFIDL.
+
+           PERFORM  P80000-SEND-FULL-MAP
+               THRU P80000-SEND-FULL-MAP-EXIT.
+
+       P01000-MENU-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03000-EDIT-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE PROGRAM EDIT PROCESS    *
+      *                                                               *
+      *    CALLED BY:  P00100-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P03000-EDIT-PROCESS.
+
+           MOVE 'PDA020'               TO PC-PREV-PGRMID.
+
+      *****************************************************************
+      *    RECEIVE THE INPUT MAP                                      *
+      *****************************************************************
+
+           PERFORM  P80200-RECEIVE-MAP
+               THRU P80200-RECEIVE-MAP-EXIT.
+
+           MOVE WMF-DATE-MMDDYY        TO PDADATEO.
+           MOVE EIBTRMID               TO PDATERMO.
+           MOVE WMF-TIME-HHMMSS        TO PDATIMEO.
+
+
+      *****************************************************************
+      *    PERFORM THE SCREEN EDIT PROCESS (PFKEY AND DATA VALIDATION)*
+      *****************************************************************
+
+           PERFORM  P03100-EDIT-SCREEN
+               THRU P03100-EDIT-SCREEN-EXIT.
+
+           PERFORM  P80100-SEND-MAP-DATAONLY
+               THRU P80100-SEND-MAP-DATAONLY-EXIT.
+
+       P03000-EDIT-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE SCREEN EDIT PROCESS     *
+      *                                                               *
+      *    CALLED BY:  P03000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P03100-EDIT-SCREEN.
+
+           INSPECT AFFIDI
+               CONVERTING  WMF-UNDERSCORE-LOWVALUE-R TO SPACES.
+
+      *****************************************************************
+      *    EDIT THE OPERATOR PROGRAM FUNCTION KEY SELECTION (PFKEY)   *
+      *****************************************************************
+
+           PERFORM  P03200-EDIT-PFKEY
+               THRU P03200-EDIT-PFKEY-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+
+      *****************************************************************
+      *    EDIT THE AFFILIATE CUSTOMER ID AND REQUIRED FIELDS         *
+      *****************************************************************
+
+           PERFORM  P03300-EDIT-AFF-ID
+               THRU P03300-EDIT-AFF-ID-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+           PERFORM  P03400-EDIT-REQUIRED-FIELDS
+               THRU P03400-EDIT-REQUIRED-FIELDS-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+      *****************************************************************
+      *    EDIT THE ZIP CODE(S) AGAINST THE POSTAL REFERENCE TABLE    *
+      *****************************************************************
+
+           PERFORM  P03420-EDIT-ZIP-CODES
+               THRU P03420-EDIT-ZIP-CODES-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+      *****************************************************************
+      *    EDIT THE PASSWORD FOR COMPLEXITY (LENGTH, ALPHA/NUMERIC)   *
+      *****************************************************************
+
+           PERFORM  P03450-EDIT-PASSWORD
+               THRU P03450-EDIT-PASSWORD-EXIT.
+
+           IF ERROR-FOUND
+               GO TO P03100-EDIT-SCREEN-EXIT.
+
+
+      *****************************************************************
+      *    DETERMINE IF THIS IS AN ADD OR A MAINTAIN, THEN SAVE       *
+      *****************************************************************
+
+           PERFORM  P06000-READ-AFF-CUSTOMER
+               THRU P06000-READ-AFF-CUSTOMER-EXIT.
+
+           IF AFF-CUST-FOUND
+               PERFORM  P03480-EDIT-PASSWORD-AGE
+                   THRU P03480-EDIT-PASSWORD-AGE-EXIT
+               IF ERROR-FOUND
+                   GO TO P03100-EDIT-SCREEN-EXIT
+               END-IF
+               PERFORM  P07500-UPDATE-AFF-CUSTOMER
+                   THRU P07500-UPDATE-AFF-CUSTOMER-EXIT
+           ELSE
+               PERFORM  P07000-ADD-AFF-CUSTOMER
+                   THRU P07000-ADD-AFF-CUSTOMER-EXIT.
+
+       P03100-EDIT-SCREEN-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03200-EDIT-PFKEY                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE PROGRAM FUNCTION KEY USAGE *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03200-EDIT-PFKEY.
+
+      *****************************************************************
+      *    VALID KEYS ARE: ENTER, PF12, CLEAR                         *
+      *****************************************************************
+
+           MOVE EIBAID                 TO EIBAID-SW.
+           IF VALID-KEY-ENTERED
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFIDL
+               MOVE PM001-INVALID-PFKEY
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03200-EDIT-PFKEY-EXIT.
+
+
+      *****************************************************************
+      *    PF12 FROM THIS SCREEN RETURNS USER TO THE MAIN MENU        *
+      *****************************************************************
+
+           IF RETURN-KEY
+               MOVE 'PDA001'           TO PC-NEXT-PGRMID
+               PERFORM  P80300-XFER-CONTROL
+                   THRU P80300-XFER-CONTROL-EXIT.
+
+      *****************************************************************
+      *    ALLOW USER TO EXIT APPLICATION WITH CLEAR KEY              *
+      *    (SEND MESSAGE, ERASE SCREEN)                               *
+      *****************************************************************
+
+           IF CLEAR-KEY
+               MOVE PM002-EXIT-APPLICATION
+                                       TO  WMF-MESSAGE-AREA
+               PERFORM  P80400-SEND-MESSAGE
+                   THRU P80400-SEND-MESSAGE-EXIT
+               GO TO P03200-EDIT-PFKEY-EXIT.
+
+       P03200-EDIT-PFKEY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03300-EDIT-AFF-ID                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THE AFFILIATE CUSTOMER ID  *
+      *                ENTERED BY THE OPERATOR                        *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03300-EDIT-AFF-ID.
+
+      *****************************************************************
+      *    AFFILIATE CUSTOMER ID MUST BE GREATER THAN SPACES          *
+      *****************************************************************
+
+           IF AFFIDI                   > SPACES AND
+              AFFIDL                   > 0
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFIDL
+               MOVE DFHUNINT           TO AFFIDA
+               MOVE PM054-ENTER-AFF-CUST-ID
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03300-EDIT-AFF-ID-EXIT.
+
+       P03300-EDIT-AFF-ID-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03400-EDIT-REQUIRED-FIELDS                    *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THAT THE REQUIRED NAME     *
+      *                AND ADDRESS FIELDS HAVE BEEN ENTERED           *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03400-EDIT-REQUIRED-FIELDS.
+
+           IF AFFNAMI                  > SPACES AND
+              AFFADRI                  > SPACES AND
+              AFFCTYI                  > SPACES AND
+              AFFSTI                   > SPACES AND
+              AFFZIPI                  > SPACES
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFIDL
+               MOVE PM056-ENTER-REQ-FIELDS
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03400-EDIT-REQUIRED-FIELDS-EXIT.
+
+       P03400-EDIT-REQUIRED-FIELDS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03420-EDIT-ZIP-CODES                          *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THE BILLING ZIP CODE AND,  *
+      *                WHEN ENTERED, THE SHIP-TO ZIP CODE AGAINST    *
+      *                THE ZIP_CODE POSTAL REFERENCE TABLE, AND TO    *
+      *                CONFIRM THE STATE ENTERED AGREES WITH THE      *
+      *                STATE ON FILE FOR THAT ZIP CODE                *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03420-EDIT-ZIP-CODES.
+
+           MOVE AFFZIPI (1:5)           TO ZIP-CODE-ZIP-CODE.
+
+           PERFORM  P03425-LOOKUP-ZIP-CODE
+               THRU P03425-LOOKUP-ZIP-CODE-EXIT.
+
+           IF ERROR-FOUND
+               MOVE -1                 TO AFFZIPL
+               GO TO P03420-EDIT-ZIP-CODES-EXIT.
+
+           IF AFFSTI (1:2)              = ZIP-CODE-STATE
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFSTL
+               MOVE PM067-ZIP-STATE-MISMATCH
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03420-EDIT-ZIP-CODES-EXIT.
+
+           IF AFFSZPI                  > SPACES
+               MOVE AFFSZPI (1:5)       TO ZIP-CODE-ZIP-CODE
+               PERFORM  P03425-LOOKUP-ZIP-CODE
+                   THRU P03425-LOOKUP-ZIP-CODE-EXIT
+               IF ERROR-FOUND
+                   MOVE -1             TO AFFSZPL
+                   GO TO P03420-EDIT-ZIP-CODES-EXIT
+               END-IF
+               IF AFFSSTI (1:2)         = ZIP-CODE-STATE
+                   NEXT SENTENCE
+               ELSE
+                   MOVE -1             TO AFFSSTL
+                   MOVE PM067-ZIP-STATE-MISMATCH
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P70000-ERROR-ROUTINE
+                       THRU P70000-ERROR-ROUTINE-EXIT
+                   GO TO P03420-EDIT-ZIP-CODES-EXIT
+               END-IF
+           END-IF.
+
+       P03420-EDIT-ZIP-CODES-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03425-LOOKUP-ZIP-CODE                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RETRIEVE THE STATE ON FILE FOR THE  *
+      *                ZIP CODE MOVED TO ZIP-CODE-ZIP-CODE, AND TO    *
+      *                ISSUE THE NOT-FOUND MESSAGE WHEN THE ZIP CODE  *
+      *                DOES NOT EXIST IN THE POSTAL REFERENCE TABLE   *
+      *                                                               *
+      *    CALLED BY:  P03420-EDIT-ZIP-CODES                          *
+      *                                                               *
+      *****************************************************************
+
+       P03425-LOOKUP-ZIP-CODE.
+
+           EXEC SQL
+               SELECT STATE
+                 INTO :ZIP-CODE-STATE
+                 FROM ZIP_CODE
+                WHERE ZIP_CODE = :ZIP-CODE-ZIP-CODE
+           END-EXEC.
+
+           IF SQLCODE                   = ZEROS
+               NEXT SENTENCE
+           ELSE
+               IF SQLCODE               = +100
+                   MOVE PM066-INVALID-ZIP-CODE
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P70000-ERROR-ROUTINE
+                       THRU P70000-ERROR-ROUTINE-EXIT
+               ELSE
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA020'       TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE
+                   MOVE 'SELECT ZIP_CODE' TO WPDE-FUNCTION
+                   MOVE 'P03425'       TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               END-IF.
+
+       P03425-LOOKUP-ZIP-CODE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03450-EDIT-PASSWORD                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ENFORCE THE PASSWORD COMPLEXITY     *
+      *                POLICY -- REQUIRED, MINIMUM LENGTH, AND MUST   *
+      *                CONTAIN AT LEAST ONE ALPHABETIC AND ONE        *
+      *                NUMERIC CHARACTER, AND MUST NOT MATCH THE      *
+      *                AFFILIATE CUSTOMER ID                          *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03450-EDIT-PASSWORD.
+
+           IF AFFPWI                   > SPACES
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFPWL
+               MOVE PM061-ENTER-PASSWORD
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03450-EDIT-PASSWORD-EXIT.
+
+           MOVE ZEROES                 TO WS-PW-LENGTH.
+           INSPECT AFFPWI TALLYING WS-PW-LENGTH FOR CHARACTERS
+               BEFORE INITIAL SPACE.
+
+           IF WS-PW-LENGTH             NOT < WS-PASSWORD-MIN-LENGTH
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFPWL
+               MOVE PM062-PASSWORD-TOO-SHORT
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03450-EDIT-PASSWORD-EXIT.
+
+           IF AFFPWI                   NOT = AFFIDI
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFPWL
+               MOVE PM063-PASSWORD-MATCH-ID
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03450-EDIT-PASSWORD-EXIT.
+
+           MOVE 'N'                    TO WS-PW-ALPHA-FOUND-SW.
+           MOVE 'N'                    TO WS-PW-NUMERIC-FOUND-SW.
+
+           PERFORM  P03455-SCAN-PASSWORD-CHAR
+               THRU P03455-SCAN-PASSWORD-CHAR-EXIT
+                   VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > WS-PW-LENGTH.
+
+           IF PW-ALPHA-FOUND AND PW-NUMERIC-FOUND
+               NEXT SENTENCE
+           ELSE
+               MOVE -1                 TO AFFPWL
+               MOVE PM064-PASSWORD-NEEDS-ALPHANUM
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+               GO TO P03450-EDIT-PASSWORD-EXIT.
+
+       P03450-EDIT-PASSWORD-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03455-SCAN-PASSWORD-CHAR                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO EXAMINE ONE CHARACTER OF THE        *
+      *                ENTERED PASSWORD AND NOTE WHETHER IT IS        *
+      *                ALPHABETIC OR NUMERIC                          *
+      *                                                               *
+      *    CALLED BY:  P03450-EDIT-PASSWORD                           *
+      *                                                               *
+      *****************************************************************
+
+       P03455-SCAN-PASSWORD-CHAR.
+
+           IF AFFPWI(WS-SUB1:1)        ALPHABETIC
+               MOVE 'Y'                TO WS-PW-ALPHA-FOUND-SW.
+
+           IF AFFPWI(WS-SUB1:1)        NUMERIC
+               MOVE 'Y'                TO WS-PW-NUMERIC-FOUND-SW.
+
+       P03455-SCAN-PASSWORD-CHAR-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03480-EDIT-PASSWORD-AGE                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ENFORCE THE PASSWORD EXPIRATION     *
+      *                POLICY -- WHEN THE PASSWORD ON FILE HAS NOT    *
+      *                BEEN CHANGED WITHIN THE POLICY PERIOD, THE     *
+      *                OPERATOR MUST ENTER A DIFFERENT PASSWORD       *
+      *                THAN THE ONE ALREADY ON FILE                   *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P03480-EDIT-PASSWORD-AGE.
+
+           IF AFFPWI                   NOT = AFF-CUSTOMER-PASSWORD
+               GO TO P03480-EDIT-PASSWORD-AGE-EXIT.
+
+           IF AFF-CUSTOMER-PW-CHANGED-DATE = ZEROES
+               MOVE 99999              TO PDAS01-AGE-DAYS
+           ELSE
+               MOVE SPACES             TO PDAS01-PARMS
+               MOVE AFF-CUSTOMER-ID    TO PDAS01-ORDER-NUMBER
+               MOVE AFF-CUSTOMER-PW-CHANGED-DATE(1:4)
+                                       TO PDAS01-OD-YEAR
+               MOVE AFF-CUSTOMER-PW-CHANGED-DATE(5:2)
+                                       TO PDAS01-OD-MONTH
+               MOVE AFF-CUSTOMER-PW-CHANGED-DATE(7:2)
+                                       TO PDAS01-OD-DAY
+               MOVE ZEROES             TO PDAS01-ORDER-COUNT
+                                           PDAS01-ORDER-DOLLAR-AMT
+               CALL 'PDAS01' USING PDAS01-PARMS.
+
+           IF PDAS01-AGE-DAYS          NOT > WS-PASSWORD-EXPIRE-DAYS
+               GO TO P03480-EDIT-PASSWORD-AGE-EXIT.
+
+           MOVE -1                     TO AFFPWL.
+           MOVE PM065-PASSWORD-EXPIRED TO WMF-MESSAGE-AREA.
+           PERFORM  P70000-ERROR-ROUTINE
+               THRU P70000-ERROR-ROUTINE-EXIT.
+
+       P03480-EDIT-PASSWORD-AGE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06000-READ-AFF-CUSTOMER                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ACCESS THE AFFILIATE CUSTOMER VSAM  *
+      *                FILE TO DETERMINE IF THE RECORD ENTERED IS AN *
+      *                ADD OR A MAINTAIN                               *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P06000-READ-AFF-CUSTOMER.
+
+           MOVE PC-USERID-NUMBER       TO AFF-CUSTOMER-PREFIX.
+           MOVE AFFIDI                 TO AFF-CUSTOMER-ID.
+
+           EXEC CICS READ
+                     DATASET('VAFFCUST')
+                     INTO   (AFF-CUSTOMER-RECORD)
+                     RIDFLD (AFF-CUSTOMER-KEY)
+                     RESP   (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE         =  DFHRESP(NORMAL)
+               MOVE 'Y'                TO WS-AFF-FOUND-SW
+           ELSE
+           IF WS-RESPONSE-CODE         =  DFHRESP(NOTFND)
+               MOVE 'N'                TO WS-AFF-FOUND-SW
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'READ AFF CUSTOMER'
+                                       TO WPCE-COMMAND
+               MOVE 'P06000'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P06000-READ-AFF-CUSTOMER-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07000-ADD-AFF-CUSTOMER                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO BUILD AND WRITE A NEW AFFILIATE     *
+      *                CUSTOMER VSAM RECORD                           *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P07000-ADD-AFF-CUSTOMER.
+
+           MOVE PC-USERID-NUMBER       TO AFF-CUSTOMER-PREFIX.
+           MOVE AFFIDI                 TO AFF-CUSTOMER-ID.
+           MOVE AFFPWI                 TO AFF-CUSTOMER-PASSWORD.
+           MOVE WS-CDT-DATE            TO AFF-CUSTOMER-PW-CHANGED-DATE.
+           MOVE ZEROES                 TO AFF-CUSTOMER-LAST-ORDER-AMT
+               AFF-CUSTOMER-TOT-ORDER-COUNT
+               AFF-CUSTOMER-TOTAL-DOLLAR-AMT.
+           MOVE AFFNAMI                TO AFF-CUSTOMER-NAME.
+           MOVE AFFADRI                TO AFF-CUSTOMER-ADDRESS.
+           MOVE AFFCTYI                TO AFF-CUSTOMER-CITY.
+           MOVE AFFSTI                 TO AFF-CUSTOMER-STATE.
+           MOVE AFFZIPI                TO AFF-CUSTOMER-POSTAL-CODE.
+           MOVE AFFSNMI                TO AFF-CUSTOMER-SHIP-TO-NAME.
+           MOVE AFFSADI                TO AFF-CUSTOMER-SHIP-TO-ADDRESS.
+           MOVE AFFSCTI                TO AFF-CUSTOMER-SHIP-TO-CITY.
+           MOVE AFFSSTI                TO AFF-CUSTOMER-SHIP-TO-STATE.
+           MOVE AFFSZPI                TO
+               AFF-CUSTOMER-SHIP-TO-POST-CODE.
+           MOVE AFFEMLI                TO AFF-CUSTOMER-EMAIL-ADDRESS.
+
+           EXEC CICS WRITE
+                     DATASET('VAFFCUST')
+                     FROM   (AFF-CUSTOMER-RECORD)
+                     RIDFLD (AFF-CUSTOMER-KEY)
+                     RESP   (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE         =  DFHRESP(NORMAL)
+               MOVE -1                 TO AFFIDL
+               MOVE PM055-AFF-CUST-ADDED
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'WRITE AFF CUSTOMER'
+                                       TO WPCE-COMMAND
+               MOVE 'P07000'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P07000-ADD-AFF-CUSTOMER-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P07500-UPDATE-AFF-CUSTOMER                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO REWRITE AN EXISTING AFFILIATE       *
+      *                CUSTOMER VSAM RECORD WITH THE FIELDS ENTERED   *
+      *                (LAST ORDER / TOTALS FIELDS ARE LEFT AS-IS)    *
+      *                                                               *
+      *    CALLED BY:  P03100-EDIT-SCREEN                             *
+      *                                                               *
+      *****************************************************************
+
+       P07500-UPDATE-AFF-CUSTOMER.
+
+           IF AFFPWI                   NOT = AFF-CUSTOMER-PASSWORD
+               MOVE WS-CDT-DATE        TO AFF-CUSTOMER-PW-CHANGED-DATE.
+
+           MOVE AFFPWI                 TO AFF-CUSTOMER-PASSWORD.
+           MOVE AFFNAMI                TO AFF-CUSTOMER-NAME.
+           MOVE AFFADRI                TO AFF-CUSTOMER-ADDRESS.
+           MOVE AFFCTYI                TO AFF-CUSTOMER-CITY.
+           MOVE AFFSTI                 TO AFF-CUSTOMER-STATE.
+           MOVE AFFZIPI                TO AFF-CUSTOMER-POSTAL-CODE.
+           MOVE AFFSNMI                TO AFF-CUSTOMER-SHIP-TO-NAME.
+           MOVE AFFSADI                TO AFF-CUSTOMER-SHIP-TO-ADDRESS.
+           MOVE AFFSCTI                TO AFF-CUSTOMER-SHIP-TO-CITY.
+           MOVE AFFSSTI                TO AFF-CUSTOMER-SHIP-TO-STATE.
+           MOVE AFFSZPI                TO
+               AFF-CUSTOMER-SHIP-TO-POST-CODE.
+           MOVE AFFEMLI                TO AFF-CUSTOMER-EMAIL-ADDRESS.
+
+           EXEC CICS REWRITE
+                     DATASET('VAFFCUST')
+                     FROM   (AFF-CUSTOMER-RECORD)
+                     RESP   (WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE         =  DFHRESP(NORMAL)
+               MOVE -1                 TO AFFIDL
+               MOVE PM043-UPDATE-COMPLETE
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P70000-ERROR-ROUTINE
+                   THRU P70000-ERROR-ROUTINE-EXIT
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'REWRITE AFF CUSTOMER'
+                                       TO WPCE-COMMAND
+               MOVE 'P07500'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P07500-UPDATE-AFF-CUSTOMER-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE THE SCREEN ERROR MESSAGE     *
+      *                PROCESSING                                     *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P70000-ERROR-ROUTINE.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           IF PDAMSGO                  >  SPACES
+               NEXT SENTENCE
+           ELSE
+               MOVE WMF-MESSAGE-AREA   TO PDAMSGO.
+
+       P70000-ERROR-ROUTINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80000-SEND-FULL-MAP                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE INITIAL REGISTRATION    *
+      *                SCREEN                                         *
+      *                                                               *
+      *    CALLED BY:  P01000-MENU-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80000-SEND-FULL-MAP.
+
+           EXEC CICS SEND
+                     MAP           ('PDA020')
+                     MAPSET        ('PDA020M')
+                     FROM          (PDA020O)
+                     ERASE
+                     FREEKB
+                     CURSOR
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND MAP'    TO WPCE-COMMAND
+               MOVE 'P80000'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80000-SEND-FULL-MAP-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80100-SEND-MAP-DATAONLY                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DISPLAY THE REGISTRATION SCREEN     *
+      *                SENDING DATA ONLY (NO LITERALS)                *
+      *                                                               *
+      *    CALLED BY:  P03000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80100-SEND-MAP-DATAONLY.
+
+      *****************************************************************
+      *    SEND THE MAP DATA ONLY, DO NOT ERASE SCREEN                *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     MAP           ('PDA020')
+                     MAPSET        ('PDA020M')
+                     FROM          (PDA020O)
+                     DATAONLY
+                     FREEKB
+                     CURSOR
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND MAP'    TO WPCE-COMMAND
+               MOVE 'P80100'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80100-SEND-MAP-DATAONLY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80200-RECEIVE-MAP                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RECEIVE / FORMAT THE INPUT MAP DATA *
+      *                                                               *
+      *    CALLED BY:  P03000-EDIT-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P80200-RECEIVE-MAP.
+
+           EXEC CICS RECEIVE
+                     MAP           ('PDA020')
+                     MAPSET        ('PDA020M')
+                     INTO          (PDA020I)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)        OR
+              WS-RESPONSE-CODE = DFHRESP(MAPFAIL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS RECEIVE MAP' TO WPCE-COMMAND
+               MOVE 'P80200'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80200-RECEIVE-MAP-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80300-XFER-CONTROL                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO TRANSFER CONTROL TO THE             *
+      *                APPROPRIATE CICS PROGRAM                       *
+      *                                                               *
+      *    CALLED BY:  P03200-EDIT-PFKEY                              *
+      *                                                               *
+      *****************************************************************
+
+       P80300-XFER-CONTROL.
+
+           EXEC CICS XCTL
+                     PROGRAM       (PC-NEXT-PGRMID)
+                     COMMAREA      (PDA-COMMAREA)
+                     LENGTH        (PC-COMMAREA-LTH)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS XCTL --- '   TO WPCE-COMMAND-1
+               MOVE PC-NEXT-PGRMID     TO WPCE-COMMAND-2
+               MOVE 'P80300'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P80300-XFER-CONTROL-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80400-SEND-MESSAGE                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO SEND A ONE LINE MESSAGE TO THE      *
+      *                TERMINAL                                       *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE, P03200-EDIT-PFKEY           *
+      *                                                               *
+      *****************************************************************
+
+       P80400-SEND-MESSAGE.
+
+      *****************************************************************
+      *    SEND THE MESSAGE LINE, IF ERROR FORMAT ERROR AND TERMINATE *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     FROM          (WMF-MESSAGE-AREA)
+                     LENGTH        (WS-MESSAGE-LTH)
+                     ERASE
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND'        TO WPCE-COMMAND
+               MOVE 'P80400'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+      *****************************************************************
+      *    CURSOR AT FIRST POSITION ON SCREEN, IF ERROR TERMINATE     *
+      *****************************************************************
+
+           EXEC CICS SEND
+                     CONTROL
+                     CURSOR        (0)
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA020'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS SEND CONTROL'
+                                       TO WPCE-COMMAND
+               MOVE 'P80400'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+      *****************************************************************
+      *    RETURN TO CICS (NO TRANSID OPTION)                         *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       P80400-SEND-MESSAGE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99100-GENERAL-ERROR                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CATCH ANY CICS ERROR(S) NOT         *
+      *                SPECIFICALLY PROCESSED BY A CICS HANDLE        *
+      *                CONDITION                                      *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99100-GENERAL-ERROR.
+
+
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA020'               TO WPCE-PROGRAM-ID.
+           MOVE EIBRESP                TO WPCE-RESPONSE-CODE.
+           MOVE 'UNHANDLED CICS ERROR' TO WPCE-COMMAND.
+           MOVE 'P99100'               TO WPCE-PARAGRAPH.
+           PERFORM  P99500-PDA-ERROR
+               THRU P99500-PDA-ERROR-EXIT.
+
+
+       P99100-GENERAL-ERROR-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    P R O D U C T    D E M O N S T R A T I O N     A P P L     *
+      *                                                               *
+      *             E R R O R    R O U T I N E S                      *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE FATAL / TERMINATING CICS,    *
+      *                DB2, IMS-DLI ERRORS                            *
+      *                                                               *
+      *                AN ERROR SCREEN CONTAINING TEXT IS SENT        *
+      *                TO THE USER INDICATING THE NATURE OF THE ERROR *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+      *****************************************************************
+      *      SUSPEND ANY HANDLE CONDITIONS IN EFFECT                  *
+      *****************************************************************
+
+           EXEC CICS PUSH HANDLE
+           END-EXEC.
+
+
+      *****************************************************************
+      *      ROLLBACK ANY TRANSACTION UPDATES                         *
+      *****************************************************************
+
+           EXEC CICS SYNCPOINT ROLLBACK
+           END-EXEC.
+
+
+      *****************************************************************
+      *      FORMAT AND SEND ERROR TEXT                               *
+      *****************************************************************
+
+           IF PDA-DB2-ERROR
+               MOVE WS-PDA-DB2-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-DB2-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+           IF PDA-IMS-ERROR
+               MOVE WS-PDA-IMS-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-IMS-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+               MOVE WS-PDA-CICS-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-CICS-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT.
+
+
+           EXEC CICS DUMP
+                     TRANSACTION
+                     DUMPCODE('PDER')
+           END-EXEC.
+
+
+
+           EXEC CICS SEND
+                     FROM    (WS-PDA-ERROR-AREA)
+                     LENGTH  (WS-PDA-ERROR-LENGTH)
+                     ERASE
+           END-EXEC.
+
+
+
+           EXEC CICS SEND
+                     CONTROL
+                     CURSOR  (0)
+           END-EXEC.
+
+
+      *****************************************************************
+      * RETURN CONTROL TO CICS                                        *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
