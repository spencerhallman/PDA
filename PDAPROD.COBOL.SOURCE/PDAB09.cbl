@@ -0,0 +1,664 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB09.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB09                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB09 IS A BATCH PROGRAM THAT WILL       * 00100000
+      *             PRODUCE A RANKED REPORT OF PURCHASE TYPES.  THE   * 00110000
+      *             PURCHASE_TYPE TABLE IS LOADED INTO A WORKING      * 00120000
+      *             STORAGE TABLE AND THE ORDER ROOT SEGMENT ON       * 00130000
+      *             ORDER1DB IS SCANNED SEQUENTIALLY TO TALLY THE     * 00140000
+      *             NUMBER OF ORDERS REFERENCING EACH PURCHASE-TYPE-  * 00150000
+      *             KEY (VIA ORDER-PURCHASE-TYPE-KEY).  THE REPORT    * 00160000
+      *             THEN LISTS EVERY PURCHASE TYPE, ORDERED BY        * 00170000
+      *             LAST_ORDER_AMT DESCENDING, ALONG WITH THE ORDER   * 00180000
+      *             COUNT TALLIED AGAINST IT, SO THE PURCHASE TYPES   * 00190000
+      *             DRIVING THE MOST ORDER VOLUME ARE VISIBLE.        * 00200000
+      *                  1)  PURCHASE_TYPE TABLE       (DB2)          * 00210000
+      *                  2)  ORDER DATABASE            (IMS)          * 00220000
+      *                                                               * 00230000
+      * FILES   :   PURCHASE_TYPE TABLE    -  DB2           (INPUT)   * 00240000
+      *             ORDER DATABASE         -  IMS           (INPUT)   * 00250000
+      *                                                               * 00260000
+      ***************************************************************** 00270000
+      *             PROGRAM CHANGE LOG                                * 00280000
+      *             -------------------                               * 00290000
+      *                                                               * 00300000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00310000
+      *  --------   --------------------  --------------------------  * 00320000
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00330000
+      *                                                               * 00340000
+      ***************************************************************** 00350000
+           EJECT                                                        00360000
+       ENVIRONMENT DIVISION.                                            00370000
+                                                                        00380000
+       DATA DIVISION.                                                   00390000
+                                                                        00400000
+       WORKING-STORAGE SECTION.                                         00410000
+                                                                        00420000
+      ***************************************************************** 00430000
+      *    SWITCHES                                                   * 00440000
+      ***************************************************************** 00450000
+                                                                        00460000
+       01  WS-SWITCHES.                                                 00470000
+           05  WS-END-OF-IMS-SW        PIC X     VALUE 'N'.             00480000
+               88  END-OF-IMS                    VALUE 'Y'.             00490000
+           05  WS-END-OF-PT-LOAD-SW    PIC X     VALUE 'N'.             00500000
+               88  END-OF-PT-LOAD                VALUE 'Y'.             00510000
+           05  WS-END-OF-PT-RANK-SW    PIC X     VALUE 'N'.             00520000
+               88  END-OF-PT-RANK                VALUE 'Y'.             00530000
+           EJECT                                                        00540000
+      ***************************************************************** 00550000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00560000
+      ***************************************************************** 00570000
+                                                                        00580000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00590000
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00600000
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.          00610000
+           03  WS-OP-STATUS            PIC XX    VALUE SPACES.          00620000
+               88  OP-GOOD-RETURN                VALUE '  '.            00630000
+               88  OP-END-OF-DATABASE            VALUE 'GB'.            00640000
+               88  OP-SEGMENT-NOT-FOUND          VALUE 'GE'.            00650000
+           03  WS-ORDERS-UNMATCHED     PIC S9(7) VALUE +0       COMP-3. 00660000
+           03  WS-RANK-NUMBER          PIC S9(4) VALUE +0       COMP.   00670000
+           03  WS-DATE.                                                 00680000
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00690000
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00700000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00710000
+           EJECT                                                        00720000
+      ***************************************************************** 00730000
+      *    PURCHASE TYPE WORKING TABLE                                * 00740000
+      *    LOADED ONCE FROM PURCHASE_TYPE AND USED TO ACCUMULATE AN   * 00750000
+      *    ORDER COUNT FOR EACH PURCHASE-TYPE-KEY FOUND ON ORDER1DB.  * 00760000
+      ***************************************************************** 00770000
+                                                                        00780000
+       01  WS-PURCHASE-TYPE-CONTROL.                                    00790000
+           05  WS-PT-MAX               PIC S9(4) COMP VALUE +200.       00800000
+           05  WS-PT-CNT               PIC S9(4) COMP VALUE ZEROES.     00810000
+                                                                        00820000
+       01  WS-PURCHASE-TYPE-TABLE.                                      00830000
+           05  WS-PT-ENTRY             OCCURS 200 TIMES                 00840000
+                                       INDEXED BY WS-PT-NDX.            00850000
+               10  WS-PT-KEY.                                           00860000
+                   15  WS-PT-PREFIX    PIC X(5).                        00870000
+                   15  WS-PT-TYPE      PIC X(3).                        00880000
+               10  WS-PT-ORDER-COUNT   PIC S9(7) COMP-3 VALUE ZEROES.   00890000
+                                                                        00900000
+       01  WS-IMS-PT-KEY.                                               00910000
+           05  WS-IMS-PT-PREFIX        PIC X(5).                        00920000
+           05  WS-IMS-PT-TYPE          PIC X(3).                        00930000
+           EJECT                                                        00940000
+      ***************************************************************** 00950000
+      *    DISPLAY AREA                                               * 00960000
+      ***************************************************************** 00970000
+                                                                        00980000
+       01  WS-DISPLAY-LINES.                                            00990000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         01000000
+           03  WS-DL-BLANK.                                             01010000
+               05  FILLER         PIC X(01) VALUE '*'.                  01020000
+               05  FILLER         PIC X(78) VALUE SPACES.               01030000
+               05  FILLER         PIC X(01) VALUE '*'.                  01040000
+           03  WS-DL-LINE.                                              01050000
+               05  FILLER         PIC X(01) VALUE '*'.                  01060000
+               05  WS-DL-LINE-TEXT                                      01070000
+                                  PIC X(78) VALUE SPACES.               01080000
+               05  FILLER         PIC X(01) VALUE '*'.                  01090000
+           03  WS-DL-RUN-DATE.                                          01100000
+               05  FILLER         PIC X(01) VALUE '*'.                  01110000
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               01120000
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               01130000
+               05  FILLER         PIC X(01) VALUE '/'.                  01140000
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               01150000
+               05  FILLER         PIC X(01) VALUE '/'.                  01160000
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               01170000
+               05  FILLER         PIC X(56) VALUE SPACES.               01180000
+               05  FILLER         PIC X(01) VALUE '*'.                  01190000
+           03  WS-DL-TOTAL.                                             01200000
+               05  FILLER         PIC X(01) VALUE '*'.                  01210000
+               05  FILLER         PIC X(45) VALUE SPACES.               01220000
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          01230000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01240000
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               01250000
+               05  FILLER         PIC X(01) VALUE '*'.                  01260000
+           EJECT                                                        01270000
+      ***************************************************************** 01280000
+      *    PURCHASE TYPE RANKING REPORT LINES                         * 01290000
+      ***************************************************************** 01300000
+                                                                        01310000
+       01  WS-DL-PT-HEADING.                                            01320000
+           03  FILLER                  PIC X(01) VALUE '*'.             01330000
+           03  FILLER                  PIC X(04) VALUE 'RANK'.          01340000
+           03  FILLER                  PIC X(03) VALUE SPACES.          01350000
+           03  FILLER                  PIC X(09) VALUE 'TYPE KEY '.     01360000
+           03  FILLER                  PIC X(32) VALUE 'DESCRIPTION'.   01370000
+           03  FILLER                  PIC X(12) VALUE SPACES.          01380000
+           03  FILLER                  PIC X(14) VALUE 'LAST ORDER AMT'.01390000
+           03  FILLER                  PIC X(01) VALUE SPACES.          01400000
+           03  FILLER                  PIC X(10) VALUE 'ORDER CNT '.    01410000
+           03  FILLER                  PIC X(01) VALUE '*'.             01420000
+                                                                        01430000
+       01  WS-DL-PT-DETAIL.                                             01440000
+           03  FILLER                  PIC X(01) VALUE '*'.             01450000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01460000
+           03  WS-DL-PT-RANK           PIC ZZ9.                         01470000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01480000
+           03  WS-DL-PT-PREFIX         PIC X(05).                       01490000
+           03  FILLER                  PIC X(01) VALUE '-'.             01500000
+           03  WS-DL-PT-TYPE           PIC X(03).                       01510000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01520000
+           03  WS-DL-PT-DESC           PIC X(32).                       01530000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01540000
+           03  WS-DL-PT-LAST-AMT       PIC ZZZ,ZZ9.99-.                 01550000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01560000
+           03  WS-DL-PT-ORD-CNT        PIC ZZZ,ZZ9.                     01570000
+           03  FILLER                  PIC X(05) VALUE SPACES.          01580000
+           03  FILLER                  PIC X(01) VALUE '*'.             01590000
+           EJECT                                                        01600000
+      ***************************************************************** 01610000
+      *    DB2  DEFINITIONS                                           * 01620000
+      ***************************************************************** 01630000
+                                                                        01640000
+      ***************************************************************** 01650000
+      *         SQL COMMUNICATIONS AREA                               * 01660000
+      ***************************************************************** 01670000
+                                                                        01680000
+           EXEC SQL                                                     01690000
+              INCLUDE SQLCA                                             01700000
+           END-EXEC.                                                    01710000
+           EJECT                                                        01720000
+           EXEC SQL                                                     01730000
+              INCLUDE DPURTYP                                           01740000
+           END-EXEC.                                                    01750000
+           EJECT                                                        01760000
+           EXEC SQL                                                     01770000
+               DECLARE PURCHLOAD CURSOR FOR                             01780000
+                   SELECT    PREFIX,                                    01790000
+                             TYPE,                                      01800000
+                             DESCRIPTION,                               01810000
+                             LAST_ORDER_AMT                             01820000
+                   FROM      PURCHASE_TYPE                              01830000
+                   ORDER BY  PREFIX, TYPE                               01840000
+           END-EXEC.                                                    01850000
+           EJECT                                                        01860000
+           EXEC SQL                                                     01870000
+               DECLARE PURCHRANK CURSOR FOR                             01880000
+                   SELECT    PREFIX,                                    01890000
+                             TYPE,                                      01900000
+                             DESCRIPTION,                               01910000
+                             LAST_ORDER_AMT                             01920000
+                   FROM      PURCHASE_TYPE                              01930000
+                   ORDER BY  LAST_ORDER_AMT DESC                        01940000
+           END-EXEC.                                                    01950000
+           EJECT                                                        01960000
+      ***************************************************************** 01970000
+      *    IMS FUNCTION DEFINITIONS                                   * 01980000
+      ***************************************************************** 01990000
+                                                                        02000000
+       01  ORDER-SSA-UNQUAL.                                            02010000
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.         02020000
+           03  FILLER                  PIC X     VALUE SPACES.          02030000
+           EJECT                                                        02040000
+      ***************************************************************** 02050000
+      *    IMS RECORD AREAS                                           * 02060000
+      ***************************************************************** 02070000
+                                                                        02080000
+           COPY ORDER.                                                  02090000
+           EJECT                                                        02100000
+      ***************************************************************** 02110000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 02120000
+      ***************************************************************** 02130000
+                                                                        02140000
+           COPY PDAERRWS.                                               02150000
+                                                                        02160000
+       01  WS-PDA-BATCH-ERROR-01.                                       02170000
+           05  FILLER             PIC X     VALUE SPACES.               02180000
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             02190000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          02200000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB09'.             02210000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      02220000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               02230000
+                                                                        02240000
+       01  WS-PDA-BATCH-ERROR-02.                                       02250000
+           05  FILLER             PIC X(8)  VALUE SPACES.               02260000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               02270000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   02280000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               02290000
+           EJECT                                                        02300000
+      ***************************************************************** 02310000
+      *    LINKAGE SECTION                                            * 02320000
+      ***************************************************************** 02330000
+                                                                        02340000
+       LINKAGE SECTION.                                                 02350000
+                                                                        02360000
+      ****************************************************************  02370000
+      *****  I-O PCB                                                    02380000
+      ****************************************************************  02390000
+                                                                        02400000
+       01  IO-PCB.                                                      02410000
+           05  FILLER                  PIC X(10) VALUE SPACES.          02420000
+           05  IO-STATUS               PIC XX    VALUE SPACES.          02430000
+           05  FILLER                  PIC X(20) VALUE SPACES.          02440000
+                                                                        02450000
+           COPY PCBORDER.                                               02460000
+           EJECT                                                        02470000
+      ***************************************************************** 02480000
+      *    P R O C E D U R E    D I V I S I O N                       * 02490000
+      ***************************************************************** 02500000
+                                                                        02510000
+       PROCEDURE DIVISION.                                              02520000
+                                                                        02530000
+      ***************************************************************** 02540000
+      *                                                               * 02550000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 02560000
+      *                                                               * 02570000
+      *    FUNCTION :  PROGRAM ENTRY.  LOAD THE PURCHASE_TYPE TABLE,  * 02580000
+      *                TALLY ORDER COUNTS AGAINST IT FROM ORDER1DB,   * 02590000
+      *                THEN PRINT THE RANKED REPORT.                  * 02600000
+      *                                                               * 02610000
+      *    CALLED BY:  NONE                                           * 02620000
+      *                                                               * 02630000
+      ***************************************************************** 02640000
+                                                                        02650000
+       P00000-MAINLINE.                                                 02660000
+                                                                        02670000
+           ENTRY 'DLITCBL' USING                                        02680000
+                           IO-PCB                                       02690000
+                           ORDER-PCB.                                   02700000
+                                                                        02710000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  02720000
+                                                                        02730000
+           DISPLAY ' '.                                                 02740000
+           DISPLAY WS-DL-ASTERISK.                                      02750000
+           DISPLAY WS-DL-BLANK.                                         02760000
+           MOVE '  PDAB09 - PURCHASE TYPE SPEND / VOLUME REPORT'        02770000
+               TO WS-DL-LINE-TEXT.                                      02780000
+           DISPLAY WS-DL-LINE.                                          02790000
+           MOVE SPACES TO WS-DL-RUN-DATE.                               02800000
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      02810000
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        02820000
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            02830000
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          02840000
+           DISPLAY WS-DL-RUN-DATE.                                      02850000
+           DISPLAY WS-DL-BLANK.                                         02860000
+           DISPLAY WS-DL-ASTERISK.                                      02870000
+           DISPLAY ' '.                                                 02880000
+                                                                        02890000
+           PERFORM P10000-LOAD-PURCHASE-TYPES THRU P10000-EXIT.         02900000
+           PERFORM P20000-TALLY-ORDER-COUNTS THRU P20000-EXIT.          02910000
+           PERFORM P30000-PRINT-REPORT THRU P30000-EXIT.                02920000
+                                                                        02930000
+           DISPLAY ' '.                                                 02940000
+           DISPLAY WS-DL-ASTERISK.                                      02950000
+                                                                        02960000
+           MOVE 'PURCHASE TYPES LISTED' TO WS-DL-T-TITLE.               02970000
+           MOVE WS-PT-CNT TO WS-DL-T-CNT.                               02980000
+           DISPLAY WS-DL-TOTAL.                                         02990000
+                                                                        03000000
+           MOVE 'ORDERS, UNKNOWN TYPE' TO WS-DL-T-TITLE.                03010000
+           MOVE WS-ORDERS-UNMATCHED TO WS-DL-T-CNT.                     03020000
+           DISPLAY WS-DL-TOTAL.                                         03030000
+                                                                        03040000
+           DISPLAY WS-DL-ASTERISK.                                      03050000
+           DISPLAY ' '.                                                 03060000
+                                                                        03070000
+           GOBACK.                                                      03080000
+                                                                        03090000
+       P00000-EXIT.                                                     03100000
+           EXIT.                                                        03110000
+           EJECT                                                        03120000
+      ***************************************************************** 03130000
+      *                                                               * 03140000
+      *    PARAGRAPH:  P10000-LOAD-PURCHASE-TYPES                     * 03150000
+      *                                                               * 03160000
+      *    FUNCTION :  OPEN THE PURCHASE_TYPE TABLE IN KEY SEQUENCE   * 03170000
+      *                AND LOAD EVERY ROW INTO WS-PURCHASE-TYPE-TABLE * 03180000
+      *                WITH ITS ORDER COUNT INITIALIZED TO ZERO, SO   * 03190000
+      *                THE IMS SCAN BELOW HAS A TABLE TO SEARCH.      * 03200000
+      *                                                               * 03210000
+      *    CALLED BY:  P00000-MAINLINE                                * 03220000
+      *                                                               * 03230000
+      ***************************************************************** 03240000
+                                                                        03250000
+       P10000-LOAD-PURCHASE-TYPES.                                      03260000
+                                                                        03270000
+           EXEC SQL                                                     03280000
+               OPEN PURCHLOAD                                           03290000
+           END-EXEC.                                                    03300000
+                                                                        03310000
+           IF SQLCODE NOT = +0                                          03320000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          03330000
+               MOVE 'PDAB09' TO WPDE-PROGRAM-ID                         03340000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         03350000
+               MOVE 'OPEN PURCHLOAD CURSOR' TO WPDE-FUNCTION            03360000
+               MOVE 'P10000' TO WPDE-PARAGRAPH                          03370000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   03380000
+                                                                        03390000
+           PERFORM P10100-GET-NEXT-PT THRU P10100-EXIT                  03400000
+               UNTIL END-OF-PT-LOAD.                                    03410000
+                                                                        03420000
+           EXEC SQL                                                     03430000
+               CLOSE PURCHLOAD                                          03440000
+           END-EXEC.                                                    03450000
+                                                                        03460000
+           IF SQLCODE NOT = +0                                          03470000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          03480000
+               MOVE 'PDAB09' TO WPDE-PROGRAM-ID                         03490000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         03500000
+               MOVE 'CLOSE PURCHLOAD CURSOR' TO WPDE-FUNCTION           03510000
+               MOVE 'P10000' TO WPDE-PARAGRAPH                          03520000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   03530000
+                                                                        03540000
+       P10000-EXIT.                                                     03550000
+           EXIT.                                                        03560000
+           EJECT                                                        03570000
+      ***************************************************************** 03580000
+      *                                                               * 03590000
+      *    PARAGRAPH:  P10100-GET-NEXT-PT                             * 03600000
+      *                                                               * 03610000
+      *    FUNCTION :  FETCH THE NEXT PURCHASE_TYPE ROW IN KEY        * 03620000
+      *                SEQUENCE AND ADD IT TO THE WORKING TABLE.  IF  * 03630000
+      *                THE TABLE IS ALREADY FULL THE ENTRY IS SIMPLY  * 03640000
+      *                DROPPED - THE REFERENCE TABLE IS NOT EXPECTED  * 03650000
+      *                TO EXCEED WS-PT-MAX ENTRIES.                   * 03660000
+      *                                                               * 03670000
+      *    CALLED BY:  P10000-LOAD-PURCHASE-TYPES                     * 03680000
+      *                                                               * 03690000
+      ***************************************************************** 03700000
+                                                                        03710000
+       P10100-GET-NEXT-PT.                                              03720000
+                                                                        03730000
+           EXEC SQL                                                     03740000
+               FETCH  PURCHLOAD                                         03750000
+               INTO   :PURCHASE-TYPE-PREFIX,                            03760000
+                      :PURCHASE-TYPE-TYPE,                              03770000
+                      :PURCHASE-TYPE-DESCRIPTION,                       03780000
+                      :PURCHASE-TYPE-LAST-ORDER-AMT                     03790000
+           END-EXEC.                                                    03800000
+                                                                        03810000
+           EVALUATE TRUE                                                03820000
+               WHEN SQLCODE = +100                                      03830000
+                   MOVE 'Y' TO WS-END-OF-PT-LOAD-SW                     03840000
+               WHEN SQLCODE NOT = +0                                    03850000
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      03860000
+                   MOVE 'PDAB09' TO WPDE-PROGRAM-ID                     03870000
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     03880000
+                   MOVE 'FETCH PURCHLOAD CURSOR' TO WPDE-FUNCTION       03890000
+                   MOVE 'P10100' TO WPDE-PARAGRAPH                      03900000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                03910000
+               WHEN WS-PT-CNT NOT < WS-PT-MAX                           03920000
+                   CONTINUE                                             03930000
+               WHEN OTHER                                               03940000
+                   ADD +1 TO WS-PT-CNT                                  03950000
+                   SET WS-PT-NDX TO WS-PT-CNT                           03960000
+                   MOVE PURCHASE-TYPE-PREFIX TO WS-PT-PREFIX (WS-PT-NDX)03970000
+                   MOVE PURCHASE-TYPE-TYPE   TO WS-PT-TYPE   (WS-PT-NDX)03980000
+                   MOVE ZEROES TO WS-PT-ORDER-COUNT (WS-PT-NDX)         03990000
+           END-EVALUATE.                                                04000000
+                                                                        04010000
+       P10100-EXIT.                                                     04020000
+           EXIT.                                                        04030000
+           EJECT                                                        04040000
+      ***************************************************************** 04050000
+      *                                                               * 04060000
+      *    PARAGRAPH:  P20000-TALLY-ORDER-COUNTS                      * 04070000
+      *                                                               * 04080000
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 04090000
+      *                ORDER ROOT SEGMENT ON ORDER1DB AND TALLY AN    * 04100000
+      *                ORDER COUNT AGAINST THE MATCHING ENTRY IN      * 04110000
+      *                WS-PURCHASE-TYPE-TABLE.                        * 04120000
+      *                                                               * 04130000
+      *    CALLED BY:  P00000-MAINLINE                                * 04140000
+      *                                                               * 04150000
+      ***************************************************************** 04160000
+                                                                        04170000
+       P20000-TALLY-ORDER-COUNTS.                                       04180000
+                                                                        04190000
+           PERFORM P20100-GET-NEXT-ORDER THRU P20100-EXIT               04200000
+               UNTIL END-OF-IMS.                                        04210000
+                                                                        04220000
+       P20000-EXIT.                                                     04230000
+           EXIT.                                                        04240000
+           EJECT                                                        04250000
+      ***************************************************************** 04260000
+      *                                                               * 04270000
+      *    PARAGRAPH:  P20100-GET-NEXT-ORDER                          * 04280000
+      *                                                               * 04290000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 04300000
+      *                FROM ORDER1DB, BUILD ITS PURCHASE-TYPE-KEY IN  * 04310000
+      *                DB2 FORM, AND SEARCH THE WORKING TABLE FOR A   * 04320000
+      *                MATCH TO BUMP THE ORDER COUNT.  ORDERS WHOSE   * 04330000
+      *                PURCHASE TYPE IS NOT ON THE PURCHASE_TYPE      * 04340000
+      *                TABLE ARE COUNTED SEPARATELY AS UNMATCHED.     * 04350000
+      *                                                               * 04360000
+      *    CALLED BY:  P20000-TALLY-ORDER-COUNTS                      * 04370000
+      *                                                               * 04380000
+      ***************************************************************** 04390000
+                                                                        04400000
+       P20100-GET-NEXT-ORDER.                                           04410000
+                                                                        04420000
+           CALL 'CBLTDLI' USING                                         04430000
+                          WS-GN                                         04440000
+                          ORDER-PCB                                     04450000
+                          ORDER-SEGMENT                                 04460000
+                          ORDER-SSA-UNQUAL                              04470000
+           END-CALL.                                                    04480000
+                                                                        04490000
+           MOVE OP-STATUS TO WS-OP-STATUS.                              04500000
+                                                                        04510000
+           EVALUATE TRUE                                                04520000
+               WHEN OP-GOOD-RETURN                                      04530000
+                   MOVE ORDER-PURCHASE-TYPE-PREFIX TO WS-IMS-PT-PREFIX  04540000
+                   MOVE ORDER-PURCHASE-TYPE        TO WS-IMS-PT-TYPE    04550000
+                   PERFORM P20200-BUMP-ORDER-COUNT THRU P20200-EXIT     04560000
+               WHEN OP-END-OF-DATABASE                                  04570000
+               WHEN OP-SEGMENT-NOT-FOUND                                04580000
+                   MOVE 'Y' TO WS-END-OF-IMS-SW                         04590000
+               WHEN OTHER                                               04600000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      04610000
+                   MOVE 'PDAB09' TO WPIE-PROGRAM-ID                     04620000
+                   MOVE 'P20100' TO WPIE-PARAGRAPH                      04630000
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   04640000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    04650000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    04660000
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                04670000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         04680000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                04690000
+           END-EVALUATE.                                                04700000
+                                                                        04710000
+       P20100-EXIT.                                                     04720000
+           EXIT.                                                        04730000
+           EJECT                                                        04740000
+      ***************************************************************** 04750000
+      *                                                               * 04760000
+      *    PARAGRAPH:  P20200-BUMP-ORDER-COUNT                        * 04770000
+      *                                                               * 04780000
+      *    FUNCTION :  SEARCH THE WORKING TABLE FOR THE PURCHASE-TYPE * 04790000
+      *                KEY OF THE CURRENT ORDER AND ADD ONE TO ITS    * 04800000
+      *                ORDER COUNT.  NO MATCH MEANS THE ORDER'S       * 04810000
+      *                PURCHASE TYPE IS NOT ON THE PURCHASE_TYPE      * 04820000
+      *                TABLE - TALLIED SEPARATELY SO IT ISN'T LOST.   * 04830000
+      *                                                               * 04840000
+      *    CALLED BY:  P20100-GET-NEXT-ORDER                          * 04850000
+      *                                                               * 04860000
+      ***************************************************************** 04870000
+                                                                        04880000
+       P20200-BUMP-ORDER-COUNT.                                         04890000
+                                                                        04900000
+           SET WS-PT-NDX TO +1.                                         04910000
+                                                                        04920000
+           SEARCH WS-PT-ENTRY                                           04930000
+               AT END                                                   04940000
+                   ADD +1 TO WS-ORDERS-UNMATCHED                        04950000
+               WHEN WS-PT-PREFIX (WS-PT-NDX) = WS-IMS-PT-PREFIX         04960000
+                AND WS-PT-TYPE   (WS-PT-NDX) = WS-IMS-PT-TYPE           04970000
+                   ADD +1 TO WS-PT-ORDER-COUNT (WS-PT-NDX)              04980000
+           END-SEARCH.                                                  04990000
+                                                                        05000000
+       P20200-EXIT.                                                     05010000
+           EXIT.                                                        05020000
+           EJECT                                                        05030000
+      ***************************************************************** 05040000
+      *                                                               * 05050000
+      *    PARAGRAPH:  P30000-PRINT-REPORT                            * 05060000
+      *                                                               * 05070000
+      *    FUNCTION :  RE-OPEN THE PURCHASE_TYPE TABLE, THIS TIME IN  * 05080000
+      *                LAST_ORDER_AMT DESCENDING SEQUENCE, AND PRINT  * 05090000
+      *                ONE DETAIL LINE PER ROW SHOWING THE ORDER      * 05100000
+      *                COUNT TALLIED AGAINST IT IN P20000.            * 05110000
+      *                                                               * 05120000
+      *    CALLED BY:  P00000-MAINLINE                                * 05130000
+      *                                                               * 05140000
+      ***************************************************************** 05150000
+                                                                        05160000
+       P30000-PRINT-REPORT.                                             05170000
+                                                                        05180000
+           DISPLAY WS-DL-PT-HEADING.                                    05190000
+                                                                        05200000
+           EXEC SQL                                                     05210000
+               OPEN PURCHRANK                                           05220000
+           END-EXEC.                                                    05230000
+                                                                        05240000
+           IF SQLCODE NOT = +0                                          05250000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          05260000
+               MOVE 'PDAB09' TO WPDE-PROGRAM-ID                         05270000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         05280000
+               MOVE 'OPEN PURCHRANK CURSOR' TO WPDE-FUNCTION            05290000
+               MOVE 'P30000' TO WPDE-PARAGRAPH                          05300000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   05310000
+                                                                        05320000
+           PERFORM P30100-GET-NEXT-RANKED-PT THRU P30100-EXIT           05330000
+               UNTIL END-OF-PT-RANK.                                    05340000
+                                                                        05350000
+           EXEC SQL                                                     05360000
+               CLOSE PURCHRANK                                          05370000
+           END-EXEC.                                                    05380000
+                                                                        05390000
+           IF SQLCODE NOT = +0                                          05400000
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          05410000
+               MOVE 'PDAB09' TO WPDE-PROGRAM-ID                         05420000
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         05430000
+               MOVE 'CLOSE PURCHRANK CURSOR' TO WPDE-FUNCTION           05440000
+               MOVE 'P30000' TO WPDE-PARAGRAPH                          05450000
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   05460000
+                                                                        05470000
+       P30000-EXIT.                                                     05480000
+           EXIT.                                                        05490000
+           EJECT                                                        05500000
+      ***************************************************************** 05510000
+      *                                                               * 05520000
+      *    PARAGRAPH:  P30100-GET-NEXT-RANKED-PT                      * 05530000
+      *                                                               * 05540000
+      *    FUNCTION :  FETCH THE NEXT PURCHASE_TYPE ROW IN            * 05550000
+      *                LAST_ORDER_AMT DESCENDING SEQUENCE, LOOK UP    * 05560000
+      *                ITS TALLIED ORDER COUNT FROM THE WORKING       * 05570000
+      *                TABLE, AND PRINT THE RANKED DETAIL LINE.       * 05580000
+      *                                                               * 05590000
+      *    CALLED BY:  P30000-PRINT-REPORT                            * 05600000
+      *                                                               * 05610000
+      ***************************************************************** 05620000
+                                                                        05630000
+       P30100-GET-NEXT-RANKED-PT.                                       05640000
+                                                                        05650000
+           EXEC SQL                                                     05660000
+               FETCH  PURCHRANK                                         05670000
+               INTO   :PURCHASE-TYPE-PREFIX,                            05680000
+                      :PURCHASE-TYPE-TYPE,                              05690000
+                      :PURCHASE-TYPE-DESCRIPTION,                       05700000
+                      :PURCHASE-TYPE-LAST-ORDER-AMT                     05710000
+           END-EXEC.                                                    05720000
+                                                                        05730000
+           EVALUATE TRUE                                                05740000
+               WHEN SQLCODE = +100                                      05750000
+                   MOVE 'Y' TO WS-END-OF-PT-RANK-SW                     05760000
+               WHEN SQLCODE NOT = +0                                    05770000
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      05780000
+                   MOVE 'PDAB09' TO WPDE-PROGRAM-ID                     05790000
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     05800000
+                   MOVE 'FETCH PURCHRANK CURSOR' TO WPDE-FUNCTION       05810000
+                   MOVE 'P30100' TO WPDE-PARAGRAPH                      05820000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                05830000
+               WHEN OTHER                                               05840000
+                   ADD +1 TO WS-RANK-NUMBER                             05850000
+                   SET WS-PT-NDX TO +1                                  05860000
+                   SEARCH WS-PT-ENTRY                                   05870000
+                       AT END                                           05880000
+                           MOVE ZEROES TO WS-DL-PT-ORD-CNT              05890000
+                       WHEN WS-PT-PREFIX (WS-PT-NDX) =                  05900000
+                            PURCHASE-TYPE-PREFIX                        05910000
+                        AND WS-PT-TYPE   (WS-PT-NDX) =                  05920000
+                            PURCHASE-TYPE-TYPE                          05930000
+                           MOVE WS-PT-ORDER-COUNT (WS-PT-NDX)           05940000
+                                               TO WS-DL-PT-ORD-CNT      05950000
+                   END-SEARCH                                           05960000
+                   MOVE WS-RANK-NUMBER        TO WS-DL-PT-RANK          05970000
+                   MOVE PURCHASE-TYPE-PREFIX  TO WS-DL-PT-PREFIX        05980000
+                   MOVE PURCHASE-TYPE-TYPE    TO WS-DL-PT-TYPE          05990000
+                   MOVE PURCHASE-TYPE-DESCRIPTION                       06000000
+                                               TO WS-DL-PT-DESC         06010000
+                   MOVE PURCHASE-TYPE-LAST-ORDER-AMT                    06020000
+                                               TO WS-DL-PT-LAST-AMT     06030000
+                   DISPLAY WS-DL-PT-DETAIL                              06040000
+           END-EVALUATE.                                                06050000
+                                                                        06060000
+       P30100-EXIT.                                                     06070000
+           EXIT.                                                        06080000
+           EJECT                                                        06090000
+      ***************************************************************** 06100000
+      *                                                               * 06110000
+      *    PARAGRAPH:  P99999-ABEND                                   * 06120000
+      *                                                               * 06130000
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 06140000
+      *                ERROR HAS BEEN ENCOUNTERED                     * 06150000
+      *                                                               * 06160000
+      *    CALLED BY:  VARIOUS                                        * 06170000
+      *                                                               * 06180000
+      ***************************************************************** 06190000
+                                                                        06200000
+       P99999-ABEND.                                                    06210000
+                                                                        06220000
+           DISPLAY ' '.                                                 06230000
+           DISPLAY WPEA-ERROR-01.                                       06240000
+           DISPLAY WPEA-ERROR-02.                                       06250000
+           DISPLAY WPEA-ERROR-03.                                       06260000
+           DISPLAY WPEA-ERROR-04.                                       06270000
+           DISPLAY WPEA-ERROR-05.                                       06280000
+           DISPLAY WPEA-ERROR-06.                                       06290000
+                                                                        06300000
+           EVALUATE TRUE                                                06310000
+               WHEN PDA-DB2-ERROR                                       06320000
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       06330000
+                   DISPLAY WPEA-ERROR-07                                06340000
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       06350000
+                   DISPLAY WPEA-ERROR-08                                06360000
+               WHEN PDA-IMS-ERROR                                       06370000
+                   MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT       06380000
+                   DISPLAY WPEA-ERROR-07                                06390000
+                   MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT       06400000
+                   DISPLAY WPEA-ERROR-08                                06410000
+               WHEN OTHER                                               06420000
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     06430000
+                   DISPLAY WPEA-ERROR-07                                06440000
+                   DISPLAY WPEA-ERROR-06                                06450000
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     06460000
+                   DISPLAY WPEA-ERROR-08                                06470000
+           END-EVALUATE.                                                06480000
+                                                                        06490000
+           DISPLAY WPEA-ERROR-09.                                       06500000
+           DISPLAY WPEA-ERROR-10.                                       06510000
+           DISPLAY ' '.                                                 06520000
+                                                                        06530000
+           MOVE 99 TO WS-RETURN-CODE.                                   06540000
+                                                                        06550000
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        06560000
+                                                                        06570000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          06580000
+                                                                        06590000
+           GOBACK.                                                      06600000
+                                                                        06610000
+       P99999-EXIT.                                                     06620000
+           EXIT.                                                        06630000
+           EJECT                                                        06640000
