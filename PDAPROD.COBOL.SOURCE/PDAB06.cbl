@@ -50,6 +50,25 @@
       *                                   MORE REALISTIC I.E. ITEM    *
       *                                   STATUS INDICATORS           *
       *                                                               *
+      * 08/08/2026  R. MCALLEN             ADD CHECKPOINT/RESTART     *
+      *                                   CAPABILITY TO THE ORDER     *
+      *                                   PARAMETER PROCESS SO A      *
+      *                                   RERUN RESUMES AFTER THE     *
+      *                                   LAST PARAMETER RECORD       *
+      *                                   COMPLETED INSTEAD OF        *
+      *                                   REPROCESSING ORDER ADDS,    *
+      *                                   CHANGES, AND DELETES        *
+      *                                                               *
+      * 08/09/2026  R. MCALLEN            ADD STRESS TEST MODE,      *
+      *                                   SELECTED BY A NEW 'T'      *
+      *                                   PARAMETER RECORD TYPE, TO  *
+      *                                   REPLAY THE PARAMETER SET N *
+      *                                   TIMES AT A CONFIGURABLE    *
+      *                                   TARGET TRANSACTION RATE SO *
+      *                                   IMS/DB2 CONTENTION ON THE  *
+      *                                   ORDER DATABASE CAN BE      *
+      *                                   MEASURED UNDER LOAD        *
+      *                                                               *
       * MM/DD/YYYY  XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXX *
       *                                                               *
       *****************************************************************
@@ -61,6 +80,12 @@
                                                                         00420000
            SELECT INPUT-PARAMETERS   ASSIGN TO IPARAMS.                 00430000
                                                                         00540000
+           SELECT CHECKPOINT-IN      ASSIGN TO ICKPTIN.                 00430100
+                                                                        00540100
+           SELECT CHECKPOINT-OUT     ASSIGN TO OCKPTOUT.                00430200
+                                                                        00540200
+           SELECT PARMVAL-RPT        ASSIGN TO PVALRPTO.
+
            SELECT VSAM-CUSTOMER      ASSIGN TO VCUSTOMR                 00550000
                                      ORGANIZATION IS INDEXED            00560000
                                      ACCESS IS DYNAMIC                  00570000
@@ -85,15 +110,45 @@
        01  INPUT-PARAMETER-RECORD      PIC X(80).                       00710000
                                                                         00730000
                                                                         00730000
+       FD  CHECKPOINT-IN                                                00740100
+           LABEL RECORDS ARE STANDARD                                   00740200
+           RECORDING MODE IS F                                          00740300
+           RECORD CONTAINS 80 CHARACTERS                                00740400
+           BLOCK CONTAINS 0 CHARACTERS.                                 00740500
+
+       01  CHECKPOINT-IN-RECORD.                                        00740600
+           05  CKPTI-LAST-SEQUENCE     PIC 9(05).                       00740700
+           05  FILLER                  PIC X(75).                       00740800
+                                                                        00740900
+
+       FD  PARMVAL-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 CHARACTERS.
+
+       01  PARMVAL-RPT-REC             PIC X(132).
+                                                                        00741000
+       FD  CHECKPOINT-OUT                                               00741100
+           LABEL RECORDS ARE STANDARD                                   00741200
+           RECORDING MODE IS F                                          00741300
+           RECORD CONTAINS 80 CHARACTERS                                00741400
+           BLOCK CONTAINS 0 CHARACTERS.                                 00741500
+
+       01  CHECKPOINT-OUT-RECORD.                                       00741600
+           05  CKPTO-LAST-SEQUENCE     PIC 9(05).                       00741700
+           05  FILLER                  PIC X(75).                       00741800
+                                                                        00741900
+                                                                        00742000
        FD  VSAM-CUSTOMER                                                01180000
-           RECORD CONTAINS 733 CHARACTERS.                              01190000
+           RECORD CONTAINS 734 CHARACTERS.                              01190000
                                                                         01200000
            COPY VCUSTOMR.                                               01210000
            EJECT                                                        01220000
                                                                         00730000
                                                                         00730000
        FD  VSAM-PENDING-ORDER                                           01180000
-           RECORD CONTAINS 89 CHARACTERS.                               01190000
+           RECORD CONTAINS 100 CHARACTERS.                              01190000
                                                                         01200000
            COPY VPENDORD.                                               01210000
            EJECT                                                        01220000
@@ -110,6 +165,14 @@
        77  WS-USERID-PARM-COUNT        PIC S9(04)  COMP   VALUE +0.
        77  WS-RETURN-CODE              PIC  9(04)  COMP   VALUE  0.
        77  WS-PARAMETER-RECORDS-IN     PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-RESTART-SEQUENCE         PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-STRESS-PARM-COUNT        PIC S9(04)  COMP   VALUE +0.
+       77  WS-STRESS-REPLAY-COUNT      PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-STRESS-TARGET-RATE       PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-STRESS-PASS-NUMBER       PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-STRESS-DELAY-MS          PIC S9(09)  COMP   VALUE +0.
+       77  WS-PVAL-VALID-COUNT         PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-PVAL-INVALID-COUNT       PIC S9(05)  COMP-3 VALUE +0.
        77  WS-COUNT                    PIC S9(04)  COMP   VALUE +0.
        77  WS-SUPPLIER-COUNT           PIC S9(07)  COMP-3 VALUE +0.
        77  WS-CAT-SUB                  PIC S9(04)  COMP   VALUE +0.
@@ -137,6 +200,14 @@
                88  PARM-ERROR-FOUND                          VALUE 'Y'.
                88  NOT-PARM-ERROR-FOUND                      VALUE 'N'.
 
+           05  WS-END-OF-CKPT-SW       PIC X(01)             VALUE 'N'.
+               88  END-OF-CKPT                                VALUE 'Y'.
+               88  NOT-END-OF-CKPT                            VALUE 'N'.
+
+           05  WS-STRESS-TEST-SW       PIC X(01)             VALUE 'N'.
+               88  STRESS-TEST-ACTIVE                         VALUE 'Y'.
+               88  STRESS-TEST-NOT-ACTIVE                     VALUE 'N'.
+
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -207,6 +278,79 @@ PWB305     05  FILLER                  PIC X(01).                       PWB32005
 PWB305     05  FILLER                  PIC X(04).                       PWB32005
            EJECT
 
+      *****************************************************************
+      *  LANGUAGE ENVIRONMENT (LE) ROUTINE WORK AREA FOR CEE3DLY,     *
+      *  USED TO PACE TRANSACTIONS TO THE TARGET RATE DURING STRESS   *
+      *  TEST MODE                                                    *
+      *****************************************************************
+
+       01  WS-LE-DELAY-UNIT            PIC S9(9) BINARY VALUE +2.
+       01  WS-LE-DELAY-INTERVAL        PIC S9(9) BINARY VALUE +0.
+       01  WS-LE-DELAY-RETURN-CODE.
+           02  FILLER                  PIC X(50).
+           EJECT
+
+      *****************************************************************
+      *    PARAMETER VALIDATION REPORT LINE LAYOUTS                   *
+      *****************************************************************
+
+       01  WS-PVAL-TITLE-LINE.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  WS-PVT-TEXT             PIC X(60)  VALUE SPACES.
+           05  FILLER                  PIC X(67)  VALUE SPACES.
+
+       01  WS-PVAL-DATE-LINE.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'RUN DATE: '.
+           05  WS-PVD-MONTH            PIC XX     VALUE SPACES.
+           05  FILLER                  PIC X      VALUE '/'.
+           05  WS-PVD-DAY              PIC XX     VALUE SPACES.
+           05  FILLER                  PIC X      VALUE '/'.
+           05  WS-PVD-YEAR             PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(107) VALUE SPACES.
+
+       01  WS-PVAL-COL-HDR-LINE.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  FILLER                  PIC X(7)   VALUE 'REC # '.
+           05  FILLER                  PIC X(6)   VALUE 'TYPE '.
+           05  FILLER                  PIC X(80)  VALUE
+               'PARAMETER RECORD IMAGE'.
+           05  FILLER                  PIC X(9)   VALUE 'STATUS'.
+           05  FILLER                  PIC X(25)  VALUE SPACES.
+
+       01  WS-PVAL-DETAIL-LINE.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  WS-PVDT-RECNO           PIC ZZZZ9.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  WS-PVDT-TYPE            PIC X(1)   VALUE SPACES.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  WS-PVDT-IMAGE           PIC X(80)  VALUE SPACES.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  WS-PVDT-STATUS          PIC X(7)   VALUE SPACES.
+           05  FILLER                  PIC X(25)  VALUE SPACES.
+
+       01  WS-PVAL-MSG-LINE.
+           05  FILLER                  PIC X(20)  VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE '  ERROR: '.
+           05  WS-PVM-TEXT             PIC X(80)  VALUE SPACES.
+           05  FILLER                  PIC X(23)  VALUE SPACES.
+
+       01  WS-PVAL-SUMMARY-LINE.
+           05  FILLER                  PIC X(5)   VALUE SPACES.
+           05  FILLER                  PIC X(16)  VALUE
+               'RECORDS READ = '.
+           05  WS-PVS-READ             PIC ZZZZ9.
+           05  FILLER                  PIC X(17)  VALUE
+               '   RECORDS OK = '.
+           05  WS-PVS-VALID            PIC ZZZZ9.
+           05  FILLER                  PIC X(22)  VALUE
+               '   RECORDS IN ERROR = '.
+           05  WS-PVS-INVALID          PIC ZZZZ9.
+           05  FILLER                  PIC X(57)  VALUE SPACES.
+
+       01  WS-PVAL-BLANK-LINE          PIC X(132) VALUE SPACES.
+           EJECT
+
       *****************************************************************
       *  SUBROUTINE PARAMETER AREAS                                   *
       *****************************************************************
@@ -231,6 +375,7 @@ PWB305     05  FILLER                  PIC X(04).                       PWB32005
                88  WPR-DELETE-ORDER    VALUE 'D'.
                88  WPR-SCENARIO        VALUE 'S'.
                88  WPR-USERID          VALUE 'U'.
+               88  WPR-STRESS-TEST     VALUE 'T'.
            05  FILLER                  PIC X(01).
            05  WPR-RECORD-DATA         PIC X(78).
            05  WPR-RECORD-DATA-ORDER   REDEFINES WPR-RECORD-DATA.
@@ -248,6 +393,18 @@ PWB305     05  FILLER                  PIC X(04).                       PWB32005
            05  WPR-RECORD-DATA-USERID  REDEFINES WPR-RECORD-DATA.
                10  WPR-USERID-VALUE    PIC X(08).
                10  FILLER              PIC X(70).
+           05  WPR-RECORD-DATA-STRESS  REDEFINES WPR-RECORD-DATA.
+               10  WPR-STRESS-REPLAY-COUNT
+                                       PIC X(05).
+               10  WPR-STRESS-REPLAY-COUNT-R
+                                       REDEFINES WPR-STRESS-REPLAY-COUNT
+                                       PIC 9(05).
+               10  WPR-STRESS-TARGET-RATE
+                                       PIC X(05).
+               10  WPR-STRESS-TARGET-RATE-R
+                                       REDEFINES WPR-STRESS-TARGET-RATE
+                                       PIC 9(05).
+               10  FILLER              PIC X(68).
 
 
       *****************************************************************
@@ -462,6 +619,11 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                                        PIC 9(05).
            05  PDASP1-TOTAL-COST       PIC S9(15)V99 COMP-3 VALUE +0.
            05  PDASP1-STATUS           PIC X(04)          VALUE SPACES.
+           05  PDASP1-CATEGORY-COUNT   PIC 9(03)          VALUE ZERO.
+           05  PDASP1-CATEGORY-SUBTOTAL-TABLE.
+               10  PDASP1-CATEGORY-SUBTOTAL-ENTRY OCCURS 20 TIMES.
+                   15  PDASP1-CATEGORY-NAME     PIC X(32).
+                   15  PDASP1-CATEGORY-SUBTOTAL PIC S9(13)V99 COMP-3.
 
 
        01  PDASP2-PARAMETERS.
@@ -687,7 +849,7 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
 
            05  WPM-PARM-INVALID-RECORD-TYPE.
                10 FILLER               PIC X(78)   VALUE
-                  'POSITION 1 - RECORD TYPE MUST BE A,C,D,S OR U '.
+                  'POSITION 1 - RECORD TYPE MUST BE A,C,D,S,T OR U '.
 
            05  WPM-RECORD-NUMBER-MSG.
                10 FILLER               PIC X(16)   VALUE
@@ -695,6 +857,15 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                10 WPM-RECORD-NUMBER    PIC 9(05)   VALUE ZEROES.
                10 FILLER               PIC X(59)   VALUE SPACES.
 
+           05  WPM-INVALID-PURCHASE-TYPE.
+               10 FILLER               PIC X(32)   VALUE
+                  'PURCHASE TYPE NOT FOUND, TYPE = '.
+               10 WPM-INV-PUR-TYPE     PIC 9(03).
+               10 FILLER               PIC X(11)   VALUE
+                  ', PREFIX = '.
+               10 WPM-INV-PUR-PREFIX   PIC 9(05).
+               10 FILLER               PIC X(27)   VALUE SPACES.
+
            05  WPM-INVALID-ORDER-NUMBER.
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 3 - 12, ORDER NUMBER MUST BE NUMERIC '.
@@ -736,6 +907,38 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 3 - 10, USER ID IS REQUIRED '.
 
+           05  WPM-STRESS-PARM-TOO-MANY.
+               10 FILLER               PIC X(78)   VALUE
+                  'ONLY 1 STRESS TEST INPUT PARAMETER RECORD IS ALLOWED
+      -           ' '.
+
+           05  WPM-INVALID-STRESS-PARMS.
+               10 FILLER               PIC X(78)   VALUE
+                  'POSITION 3-7 REPLAY COUNT, POSITION 8-12 TARGET RATE
+      -           ', BOTH NUMERIC > 0'.
+
+           05  WPM-STRESS-MODE-MSG.
+               10 FILLER               PIC X(19)   VALUE
+                  'STRESS TEST MODE, '.
+               10 FILLER               PIC X(15)   VALUE
+                  'REPLAY COUNT = '.
+               10 WPM-STRESS-REPLAY-COUNT
+                                       PIC ZZZZ9.
+               10 FILLER               PIC X(16)   VALUE
+                  ', TARGET RATE = '.
+               10 WPM-STRESS-TARGET-RATE
+                                       PIC ZZZZ9.
+               10 FILLER               PIC X(10)   VALUE
+                  ' TRANS/SEC'.
+               10 FILLER               PIC X(10)   VALUE SPACES.
+
+           05  WPM-STRESS-COMPLETE-MSG.
+               10 FILLER               PIC X(31)   VALUE
+                  'STRESS TEST COMPLETE, PASSES = '.
+               10 WPM-STRESS-PASSES-DONE
+                                       PIC ZZZZ9.
+               10 FILLER               PIC X(44)   VALUE SPACES.
+
            05  WPM-USERID-NOT-FOUND.
                10 FILLER               PIC X(08)   VALUE
                   'USER ID '.
@@ -744,6 +947,12 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                   ' NOT FOUND IN THE PDA APP., ADD THE ID USING THE PDA
       -           'CICS APP.'.
 
+           05  WPM-RESTART-MSG.
+               10 FILLER               PIC X(32)   VALUE
+                  'RESTART DETECTED, RESUMING AFTER PARAMETER RECORD '.
+               10 WPM-RESTART-SEQUENCE PIC 9(05)   VALUE ZEROES.
+               10 FILLER               PIC X(43)   VALUE SPACES.
+
            05  WPM-PROGRAM-ERROR.
                10 FILLER               PIC X(29)   VALUE
                   'ERROR RETURNED FROM PROGRAM: '.
@@ -956,10 +1165,21 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
       *****************************************************************
 
            OPEN INPUT    INPUT-PARAMETERS                               00020001
+                         CHECKPOINT-IN
+                OUTPUT   CHECKPOINT-OUT
+                         PARMVAL-RPT
                 I-O      VSAM-CUSTOMER
                 I-O      VSAM-PENDING-ORDER.
 
 
+      *****************************************************************
+      *    DETERMINE RESTART POINT FROM A PRIOR RUN'S CHECKPOINT FILE *
+      *****************************************************************
+
+           PERFORM  P00055-READ-CHECKPOINT
+               THRU P00055-READ-CHECKPOINT-EXIT.
+
+
            IF WMF-CUSTOMR-STATUS = '00'                                 00020001
                NEXT SENTENCE
            ELSE
@@ -1008,6 +1228,68 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00055-READ-CHECKPOINT                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO READ THE CHECKPOINT FILE LEFT BY    *
+      *                A PRIOR RUN OF THIS PROGRAM AND DETERMINE THE  *
+      *                PARAMETER RECORD SEQUENCE NUMBER TO RESTART    *
+      *                AFTER. AN EMPTY CHECKPOINT FILE (DD DUMMY OR   *
+      *                A FIRST-TIME RUN) LEAVES THE RESTART SEQUENCE  *
+      *                AT ZERO SO EVERY ORDER PARAMETER IS PROCESSED. *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00055-READ-CHECKPOINT.
+
+           MOVE ZEROES                 TO WS-RESTART-SEQUENCE.
+
+           PERFORM  P00056-READ-CHECKPOINT-REC
+               THRU P00056-READ-CHECKPOINT-REC-EXIT
+                   UNTIL END-OF-CKPT.
+
+           CLOSE  CHECKPOINT-IN.
+
+           IF WS-RESTART-SEQUENCE > ZEROES
+               DISPLAY WPM-BLANK
+               MOVE WS-RESTART-SEQUENCE TO WPM-RESTART-SEQUENCE
+               DISPLAY WPM-RESTART-MSG
+               DISPLAY WPM-BLANK.
+
+       P00055-READ-CHECKPOINT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00056-READ-CHECKPOINT-REC                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO READ ONE CHECKPOINT RECORD. THE     *
+      *                CHECKPOINT FILE IS A LOG OF SEQUENCE NUMBERS,  *
+      *                ONE WRITTEN AS EACH ORDER PARAMETER RECORD IS  *
+      *                COMPLETED, SO THE LAST RECORD ON THE FILE IS   *
+      *                THE MOST CURRENT RESTART POINT.                *
+      *                                                               *
+      *    CALLED BY:  P00055-READ-CHECKPOINT                         *
+      *                                                               *
+      *****************************************************************
+
+       P00056-READ-CHECKPOINT-REC.
+
+           READ CHECKPOINT-IN
+               AT END
+                   MOVE 'Y' TO WS-END-OF-CKPT-SW
+                   GO TO P00056-READ-CHECKPOINT-REC-EXIT.
+
+           MOVE CKPTI-LAST-SEQUENCE    TO WS-RESTART-SEQUENCE.
+
+       P00056-READ-CHECKPOINT-REC-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00100-END-OF-JOB                              *
@@ -1026,6 +1308,8 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
       *****************************************************************
 
            CLOSE  INPUT-PARAMETERS                                      00020001
+                  CHECKPOINT-OUT
+                  PARMVAL-RPT
                   VSAM-CUSTOMER
                   VSAM-PENDING-ORDER.
 
@@ -1137,16 +1421,24 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                GO TO P00600-PARAMETER-PROCESS-EXIT.
 
       *****************************************************************
-      *    PERFORM PARAMETER RECORD EDITS                             *
+      *    PERFORM PARAMETER RECORD EDITS -- VALIDATE THE ENTIRE      *
+      *    PARAMETER DECK UP FRONT AND WRITE A VALIDATION REPORT      *
+      *    BEFORE THE REAL ORDER PROCESSING PASS BEGINS               *
       *****************************************************************
 
            MOVE SPACES                 TO WMF-ACTIVE-SCENARIOS.
 
+           PERFORM  P00640-WRITE-VALIDATION-HDR
+               THRU P00640-WRITE-VALIDATION-HDR-EXIT.
+
            PERFORM  P00660-EDIT-PARMS
                THRU P00660-EDIT-PARMS-EXIT
                    VARYING WS-SUB1 FROM +1 BY +1
                        UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
                                                                         TESTING
+           PERFORM  P00680-WRITE-VALIDATION-SUMMARY
+               THRU P00680-WRITE-VALIDATION-SUMMARY-EXIT.
+
            IF ERROR-FOUND                                               TESTING
                GO TO P00600-PARAMETER-PROCESS-EXIT.
 
@@ -1167,6 +1459,46 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00640-WRITE-VALIDATION-HDR                    *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE THE TITLE, RUN DATE, AND      *
+      *                COLUMN HEADING LINES OF THE PARAMETER          *
+      *                VALIDATION REPORT                              *
+      *                                                               *
+      *    CALLED BY:  P00600-PARAMETER-PROCESS                       *
+      *                                                               *
+      *****************************************************************
+
+       P00640-WRITE-VALIDATION-HDR.
+
+           MOVE ZEROES                 TO WS-PVAL-VALID-COUNT
+                                          WS-PVAL-INVALID-COUNT.
+
+           MOVE SPACES                 TO WS-PVAL-TITLE-LINE.
+           MOVE 'PDAB06 PARAMETER VALIDATION REPORT'
+                                       TO WS-PVT-TEXT.
+           MOVE WS-PVAL-TITLE-LINE     TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+           MOVE SPACES                 TO WS-PVAL-DATE-LINE.
+           MOVE WS-CDT-D-MONTH         TO WS-PVD-MONTH.
+           MOVE WS-CDT-D-DAY           TO WS-PVD-DAY.
+           MOVE WS-CDT-D-YEAR          TO WS-PVD-YEAR.
+           MOVE WS-PVAL-DATE-LINE      TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+           MOVE WS-PVAL-BLANK-LINE     TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+           MOVE WS-PVAL-COL-HDR-LINE   TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+       P00640-WRITE-VALIDATION-HDR-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00630-LOAD-PARM-ARRAY                         *
@@ -1235,7 +1567,8 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
               WPR-CHANGE-ORDER         OR
               WPR-DELETE-ORDER         OR
               WPR-SCENARIO             OR
-              WPR-USERID
+              WPR-USERID               OR
+              WPR-STRESS-TEST
                NEXT SENTENCE
            ELSE                                                         00020001
                MOVE WPM-PARM-INVALID-RECORD-TYPE
@@ -1306,6 +1639,39 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                    NEXT SENTENCE.
 
 
+      *****************************************************************
+      *    FOR ACTION T= STRESS TEST, ONLY 1 STRESS TEST PARM RECORD  *
+      *    IS ALLOWED. THE REPLAY COUNT AND TARGET TRANSACTION RATE   *
+      *    MUST BOTH BE NUMERIC AND GREATER THAN ZERO                 *
+      *****************************************************************
+
+           IF WPR-STRESS-TEST
+               ADD +1                  TO WS-STRESS-PARM-COUNT
+               IF  WS-STRESS-PARM-COUNT > +1
+                   MOVE WPM-STRESS-PARM-TOO-MANY
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+               ELSE
+               IF  (WPR-STRESS-REPLAY-COUNT-R NUMERIC)   AND
+                   (WPR-STRESS-REPLAY-COUNT-R > 0)       AND
+                   (WPR-STRESS-TARGET-RATE-R  NUMERIC)   AND
+                   (WPR-STRESS-TARGET-RATE-R  > 0)
+                   MOVE 'Y'            TO WS-STRESS-TEST-SW
+                   MOVE ZEROES         TO WS-RESTART-SEQUENCE
+                   MOVE WPR-STRESS-REPLAY-COUNT-R
+                                       TO WS-STRESS-REPLAY-COUNT
+                   MOVE WPR-STRESS-TARGET-RATE-R
+                                       TO WS-STRESS-TARGET-RATE
+               ELSE
+                   MOVE WPM-INVALID-STRESS-PARMS
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE
+                   NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF ERROR IN THIS PARM RECORD -- FINISH DISPLAY OF ERROR    *
       *****************************************************************
@@ -1314,10 +1680,88 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
                DISPLAY WPEA-ERROR-01
                DISPLAY ' '.
 
+      *****************************************************************
+      *    RECORD THIS PARAMETER RECORD'S EDIT RESULT ON THE          *
+      *    VALIDATION REPORT                                          *
+      *****************************************************************
+
+           PERFORM  P00670-WRITE-VALIDATION-LINE
+               THRU P00670-WRITE-VALIDATION-LINE-EXIT.
+
        P00660-EDIT-PARMS-EXIT.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00670-WRITE-VALIDATION-LINE                   *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE ONE PARAMETER VALIDATION      *
+      *                REPORT DETAIL LINE, ECHOING THE RECORD IMAGE   *
+      *                AND WHETHER IT PASSED EDIT, PLUS THE ERROR     *
+      *                MESSAGE TEXT WHEN IT DID NOT                   *
+      *                                                               *
+      *    CALLED BY:  P00660-EDIT-PARMS                              *
+      *                                                               *
+      *****************************************************************
+
+       P00670-WRITE-VALIDATION-LINE.
+
+           MOVE SPACES                 TO WS-PVAL-DETAIL-LINE.
+           MOVE WS-SUB1                TO WS-PVDT-RECNO.
+           MOVE WPR-RECORD-TYPE        TO WS-PVDT-TYPE.
+           MOVE WS-PARAMETER-RECORD    TO WS-PVDT-IMAGE.
+
+           IF PARM-ERROR-FOUND
+               MOVE 'INVALID'          TO WS-PVDT-STATUS
+               ADD +1                  TO WS-PVAL-INVALID-COUNT
+           ELSE
+               MOVE 'VALID'            TO WS-PVDT-STATUS
+               ADD +1                  TO WS-PVAL-VALID-COUNT.
+
+           MOVE WS-PVAL-DETAIL-LINE    TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+           IF PARM-ERROR-FOUND
+               MOVE SPACES             TO WS-PVAL-MSG-LINE
+               MOVE WMF-MESSAGE-AREA   TO WS-PVM-TEXT
+               MOVE WS-PVAL-MSG-LINE   TO PARMVAL-RPT-REC
+               WRITE PARMVAL-RPT-REC.
+
+       P00670-WRITE-VALIDATION-LINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00680-WRITE-VALIDATION-SUMMARY                *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE THE PARAMETER VALIDATION      *
+      *                REPORT TRAILER, SUMMARIZING THE TOTAL NUMBER   *
+      *                OF PARAMETER RECORDS READ, PASSING EDIT, AND   *
+      *                FAILING EDIT                                   *
+      *                                                               *
+      *    CALLED BY:  P00600-PARAMETER-PROCESS                       *
+      *                                                               *
+      *****************************************************************
+
+       P00680-WRITE-VALIDATION-SUMMARY.
+
+           MOVE WS-PVAL-BLANK-LINE     TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+           MOVE SPACES                 TO WS-PVAL-SUMMARY-LINE.
+           MOVE WS-PARAMETER-RECORDS-IN
+                                       TO WS-PVS-READ.
+           MOVE WS-PVAL-VALID-COUNT    TO WS-PVS-VALID.
+           MOVE WS-PVAL-INVALID-COUNT  TO WS-PVS-INVALID.
+           MOVE WS-PVAL-SUMMARY-LINE   TO PARMVAL-RPT-REC.
+           WRITE PARMVAL-RPT-REC.
+
+       P00680-WRITE-VALIDATION-SUMMARY-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00700-PARM-ERROR                              *
@@ -1649,15 +2093,62 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
 
       *****************************************************************
       *    PERFORM THE ORDER PROCESSING REQUESTS (PARM RECORD INPUT)  *
+      *    IN STRESS TEST MODE, REPLAY THE ENTIRE PARAMETER SET THE   *
+      *    REQUESTED NUMBER OF TIMES INSTEAD OF THE NORMAL SINGLE     *
+      *    PASS, PACING TRANSACTIONS TO THE TARGET RATE               *
+      *****************************************************************
+
+           IF STRESS-TEST-ACTIVE
+               DISPLAY WPM-BLANK
+               MOVE WS-STRESS-REPLAY-COUNT
+                                       TO WPM-STRESS-REPLAY-COUNT
+               MOVE WS-STRESS-TARGET-RATE
+                                       TO WPM-STRESS-TARGET-RATE
+               DISPLAY WPM-STRESS-MODE-MSG
+               DISPLAY WPM-BLANK
+
+               PERFORM  P02010-STRESS-REPLAY-PASS
+                   THRU P02010-STRESS-REPLAY-PASS-EXIT
+                       VARYING WS-STRESS-PASS-NUMBER FROM +1 BY +1
+                           UNTIL WS-STRESS-PASS-NUMBER >
+                                                 WS-STRESS-REPLAY-COUNT
+
+               MOVE WS-STRESS-REPLAY-COUNT
+                                       TO WPM-STRESS-PASSES-DONE
+               DISPLAY WPM-BLANK
+               DISPLAY WPM-STRESS-COMPLETE-MSG
+               DISPLAY WPM-BLANK
+           ELSE
+               PERFORM  P02030-PROCESS-ORDER-PARM
+                   THRU P02030-PROCESS-ORDER-PARM-EXIT
+                       VARYING WS-SUB1 FROM +1 BY +1
+                           UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
+
+
+       P02000-ORDER-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02010-STRESS-REPLAY-PASS                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO DRIVE ONE COMPLETE PASS THROUGH THE *
+      *                PARAMETER ARRAY DURING STRESS TEST MODE. THIS  *
+      *                PARAGRAPH IS PERFORMED ONCE FOR EACH REPLAY.   *
+      *                                                               *
+      *    CALLED BY:  P02000-ORDER-PROCESS                           *
+      *                                                               *
       *****************************************************************
 
+       P02010-STRESS-REPLAY-PASS.
+
            PERFORM  P02030-PROCESS-ORDER-PARM
                THRU P02030-PROCESS-ORDER-PARM-EXIT
                    VARYING WS-SUB1 FROM +1 BY +1
                        UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
 
-
-       P02000-ORDER-PROCESS-EXIT.
+       P02010-STRESS-REPLAY-PASS-EXIT.
            EXIT.
            EJECT
 
@@ -1675,6 +2166,15 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
 
        P02030-PROCESS-ORDER-PARM.
 
+      *****************************************************************
+      *    ON A RESTART, SKIP PARAMETER RECORDS ALREADY COMPLETED ON  *
+      *    A PRIOR RUN -- THEY WERE COMMITTED TO VSAM/IMS BEFORE THE  *
+      *    PRIOR RUN ENDED AND MUST NOT BE SIMULATED A SECOND TIME.   *
+      *****************************************************************
+
+           IF WS-SUB1 NOT > WS-RESTART-SEQUENCE
+               GO TO P02030-PROCESS-ORDER-PARM-EXIT.
+
       *****************************************************************
       *    BASED ON ACTION CODE PERFORM ADD, CHANGE, DELETE FUNCTIONS *
       *****************************************************************
@@ -1698,11 +2198,79 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
 
                NEXT SENTENCE.
 
+      *****************************************************************
+      *    STRESS TEST MODE HAS NO MEANINGFUL RESTART POINT OF ITS    *
+      *    OWN SINCE THE SAME PARAMETER SET IS DELIBERATELY REPLAYED  *
+      *    MANY TIMES -- PACE THE TRANSACTION INSTEAD OF CHECKPOINT-  *
+      *    ING IT                                                     *
+      *****************************************************************
+
+           IF STRESS-TEST-ACTIVE
+               PERFORM  P02060-STRESS-PACING-DELAY
+                   THRU P02060-STRESS-PACING-DELAY-EXIT
+           ELSE
+               PERFORM  P02050-WRITE-CHECKPOINT
+                   THRU P02050-WRITE-CHECKPOINT-EXIT.
+
 
        P02030-PROCESS-ORDER-PARM-EXIT.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02050-WRITE-CHECKPOINT                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RECORD THE PARAMETER RECORD JUST    *
+      *                COMPLETED ON THE CHECKPOINT FILE SO A LATER    *
+      *                RESTART OF THIS PROGRAM CAN RESUME AFTER IT    *
+      *                RATHER THAN REPEATING THE ORDER ADD, CHANGE,   *
+      *                OR DELETE THAT WAS ALREADY SIMULATED.          *
+      *                                                               *
+      *    CALLED BY:  P02030-PROCESS-ORDER-PARM                      *
+      *                                                               *
+      *****************************************************************
+
+       P02050-WRITE-CHECKPOINT.
+
+           MOVE SPACES                 TO CHECKPOINT-OUT-RECORD.
+           MOVE WS-SUB1                TO CKPTO-LAST-SEQUENCE.
+
+           WRITE CHECKPOINT-OUT-RECORD.
+
+       P02050-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02060-STRESS-PACING-DELAY                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO PACE STRESS TEST TRANSACTIONS TO    *
+      *                THE TARGET TRANSACTION RATE REQUESTED ON THE   *
+      *                STRESS TEST PARAMETER RECORD BY DELAYING FOR   *
+      *                THE LANGUAGE ENVIRONMENT CALLABLE SERVICE       *
+      *                CEE3DLY BETWEEN EACH SIMULATED TRANSACTION      *
+      *                                                               *
+      *    CALLED BY:  P02030-PROCESS-ORDER-PARM                      *
+      *                                                               *
+      *****************************************************************
+
+       P02060-STRESS-PACING-DELAY.
+
+           COMPUTE WS-STRESS-DELAY-MS ROUNDED =
+                   1000 / WS-STRESS-TARGET-RATE.
+
+           MOVE WS-STRESS-DELAY-MS    TO WS-LE-DELAY-INTERVAL.
+
+           CALL 'CEE3DLY'              USING WS-LE-DELAY-UNIT,
+                                             WS-LE-DELAY-INTERVAL,
+                                             WS-LE-DELAY-RETURN-CODE.
+
+       P02060-STRESS-PACING-DELAY-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P02200-ORDER-CHANGE                            *
@@ -3459,6 +4027,9 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            MOVE 1                      TO ORDER-PURCHASE-TYPE.
            MOVE ZEROES                 TO ORDER-SHIPPER-NUMBER.
 
+           PERFORM  P09025-VALIDATE-PURCHASE-TYPE
+               THRU P09025-VALIDATE-PURCHASE-TYPE-EXIT.
+
            PERFORM  P80200-ISRT-ORDER
                THRU P80200-ISRT-ORDER-EXIT.
 
@@ -3474,6 +4045,65 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P09025-VALIDATE-PURCHASE-TYPE                  *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO VALIDATE THAT ORDER-PURCHASE-TYPE-  *
+      *                KEY (PREFIX/TYPE) THAT IS ABOUT TO BE STORED   *
+      *                ON THE ORDER ROOT SEGMENT EXISTS ON THE DB2    *
+      *                PURCHASE_TYPE TABLE BEFORE THE ORDER IS        *
+      *                INSERTED, SO A BAD KEY IS CAUGHT UP FRONT      *
+      *                RATHER THAN AFTER THE IMS SEGMENTS ARE         *
+      *                ALREADY WRITTEN                                *
+      *                                                               *
+      *    CALLED BY:  P09030-CREATE-ORDER-ROOT                       *
+      *                                                               *
+      *****************************************************************
+
+       P09025-VALIDATE-PURCHASE-TYPE.
+
+           MOVE ORDER-PURCHASE-TYPE-PREFIX
+                                       TO PURCHASE-TYPE-PREFIX.
+           MOVE ORDER-PURCHASE-TYPE    TO PURCHASE-TYPE-TYPE.
+
+           EXEC SQL
+               SELECT  DESCRIPTION
+               INTO    :PURCHASE-TYPE-DESCRIPTION
+               FROM    PURCHASE_TYPE
+               WHERE   PREFIX       = :PURCHASE-TYPE-PREFIX AND
+                       TYPE         = :PURCHASE-TYPE-TYPE
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = ZEROS
+                   NEXT SENTENCE
+               WHEN SQLCODE = +100
+                   MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
+                   MOVE 'P09025'           TO WPGE-PARAGRAPH
+                   MOVE ORDER-PURCHASE-TYPE
+                                           TO WPM-INV-PUR-TYPE
+                   MOVE ORDER-PURCHASE-TYPE-PREFIX
+                                           TO WPM-INV-PUR-PREFIX
+                   MOVE WPM-INVALID-PURCHASE-TYPE
+                                           TO WPGE-DESCRIPTION
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               WHEN OTHER
+                   MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDAB06'           TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+                   MOVE 'SELECT PURCHASE_TYPE'
+                                           TO WPDE-FUNCTION
+                   MOVE 'P09025'           TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+           END-EVALUATE.
+
+       P09025-VALIDATE-PURCHASE-TYPE-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P09060-ORDER-ITEMS                             *
       *                                                               *
       *    FUNCTION :  ROUTINE TO FORMAT AND INSERT THE ORDER ITEM    *
@@ -3503,6 +4133,19 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            MOVE SPACES                 TO ORDER-ITEM-SEGMENT.
            MOVE ZEROES                 TO ORDER-ITEM-PREFIX.
 
+           IF WMF-ITEM-SEQ             = 9999
+               MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDAB06'           TO WPIE-PROGRAM-ID
+               MOVE 'P09060'           TO WPIE-PARAGRAPH
+               MOVE 'ISRT'             TO WPIE-FUNCTION-CODE
+               MOVE 'ORDITEM'          TO WPIE-SEGMENT-NAME
+               MOVE 'ORDER1DB'         TO WPIE-DATABASE-NAME
+               MOVE 'ORDER ITEM SEQUENCE OVERFLOW'
+                                       TO WPIE-COMMAND
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
            ADD +1                      TO WMF-ITEM-SEQ.
            MOVE WMF-ITEM-SEQ           TO ORDER-ITEM-SEQUENCE.
 
@@ -3696,7 +4339,9 @@ KCS305**** COPY VCUSTOMR.                                               KCS32005
            EXEC SQL
                CALL PDAPROD.PDASP1 (:PDASP1-PREFIX,
                                     :PDASP1-TOTAL-COST,
-                                    :PDASP1-STATUS)
+                                    :PDASP1-STATUS,
+                                    :PDASP1-CATEGORY-COUNT,
+                                    :PDASP1-CATEGORY-SUBTOTAL-TABLE)
            END-EXEC.
 
 
