@@ -183,6 +183,13 @@
       *****************************************************************
            EJECT
 
+      *****************************************************************
+      *    VSAM FILE DEFINITIONS                                      *
+      *****************************************************************
+
+           COPY VCUSTPAY.
+           EJECT
+
       *****************************************************************
       *    IMS / DLI DEFINITIONS                                      *
       *****************************************************************
@@ -336,7 +343,9 @@
            05  MQS-CUSTOMER-ORDER-FEE-R
                                        REDEFINES MQS-CUSTOMER-ORDER-FEE
                                        PIC X(09).
-           05  FILLER                  PIC X(01).
+           05  MQS-CUSTOMER-REQUEST-ALL
+                                       PIC X(01).
+               88  MQS-REQUEST-ALL-ORDERS                   VALUE 'Y'.
 
 
       *****************************************************************
@@ -371,7 +380,11 @@
                                        PIC X(78).
                10  MQS-PDA-ERROR-LINE-02
                                        PIC X(78).
-           05  FILLER                  PIC X(442).
+           05  MQS-MORE-MESSAGES-FOLLOW
+                                       PIC X(01).
+               88  MQS-MORE-MESSAGES-TO-COME                VALUE 'Y'.
+               88  MQS-NO-MORE-MESSAGES                      VALUE 'N'.
+           05  FILLER                  PIC X(441).
 
 
       *****************************************************************
@@ -1383,10 +1396,11 @@
                                           MQPMO-PASS-ALL-CONTEXT  +
                                           MQPMO-FAIL-IF-QUIESCING.
 
+           PERFORM  P01810-READ-CUST-PAYMENT
+               THRU P01810-READ-CUST-PAYMENT-EXIT.
+
            MOVE LENGTH OF MQS-CUSTOMER-PAYMENT-MESSAGE
                                        TO MQS-BUFFERLENGTH.
-           MOVE MQS-PAYMENTS-R (1)     TO MQS-CUSTOMER-PAYMENT-MESSAGE.
-           MOVE MQS-CUSTOMER-ID        TO MQS-CUSTOMER-PAYMENT-ID.
            MOVE MQS-CUSTOMER-PAYMENT-MESSAGE
                                        TO MQS-BUFFER.
            MOVE MQS-HOBJECT-DYNAMIC-Q  TO MQS-HOBJECT.
@@ -1495,6 +1509,64 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P01810-READ-CUST-PAYMENT                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO READ THE CUSTOMER PAYMENT FILE FOR  *
+      *                THE REQUESTING CUSTOMER AND BUILD THE PAYMENT  *
+      *                MESSAGE FROM THE CUSTOMER'S OWN RECORDED       *
+      *                PAYMENT AMOUNT AND DESCRIPTION, RATHER THAN    *
+      *                FROM THE FIXED DEMONSTRATION PAYMENT TABLE.    *
+      *                IF THE CUSTOMER HAS NO PAYMENT ON FILE YET,    *
+      *                RETURN A ZERO AMOUNT WITH AN EXPLANATORY       *
+      *                DESCRIPTION RATHER THAN FAILING THE REQUEST.   *
+      *                                                               *
+      *    CALLED BY:  P01800-PAYMENT-TRANS                           *
+      *                                                               *
+      *****************************************************************
+
+       P01810-READ-CUST-PAYMENT.
+
+           MOVE MQS-CUSTOMER-ID       TO CUSTOMER-PAYMENT-CUSTOMER-ID.
+
+           EXEC CICS
+               READ
+                   FILE('PDAPAY')
+                   INTO(CUSTOMER-PAYMENT-RECORD)
+                   RIDFLD(CUSTOMER-PAYMENT-KEY)
+                   NOHANDLE
+                   RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+
+           IF WS-RESPONSE-CODE        =  DFHRESP(NORMAL)
+               MOVE CUSTOMER-PAYMENT-AMOUNT
+                                       TO MQS-CUSTOMER-PAYMENT-AMT
+               MOVE CUSTOMER-PAYMENT-DESCRIPTION
+                                       TO MQS-CUSTOMER-PAYMENT-DESC
+           ELSE
+           IF WS-RESPONSE-CODE        =  DFHRESP(NOTFND)
+               MOVE ZEROES             TO MQS-CUSTOMER-PAYMENT-AMT
+               MOVE 'NO PAYMENT HISTORY ON FILE FOR THIS CUSTOMER'
+                                       TO MQS-CUSTOMER-PAYMENT-DESC
+           ELSE
+               MOVE 9                  TO WS-ERROR-FOUND-SW
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA017'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS READ'        TO WPCE-COMMAND
+               MOVE 'P01810'           TO WPCE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF
+           END-IF.
+
+           MOVE MQS-CUSTOMER-ID        TO MQS-CUSTOMER-PAYMENT-ID.
+
+       P01810-READ-CUST-PAYMENT-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P01815-WRITE-PAYMENT-TRAN                      *
@@ -1927,21 +1999,11 @@
        P03640-FORMAT-ORDER.
 
       *****************************************************************
-      *    A MAXIMUM OF 14 ORDERS WILL BE CAPTURED (SCREEN SIZE),     *
-      *    IF WE HAVE 14 CONSIDER THE PROCESS COMPLETE, EXIT          *
+      *    ADD TO RUNNING TOTALS (KEPT ACROSS THE CUSTOMER'S ENTIRE   *
+      *    ORDER HISTORY, NOT JUST THE ORDERS THAT FIT ON ONE PAGE)   *
       *****************************************************************
 
            ADD +1                      TO WS-SUB1.
-
-           IF WS-SUB1                  >  WS-ORDERS-MAX
-               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
-               GO TO P03640-FORMAT-ORDER-EXIT.
-
-
-      *****************************************************************
-      *    ADD TO RUNNING TOTALS, STORE ORDER INFORMATION             *
-      *****************************************************************
-
            ADD +1                      TO WMF-TOTAL-ORDERS.
 
            COMPUTE WMF-TOTAL-DOLLAR-AMOUNT  =
@@ -1961,6 +2023,23 @@
                MOVE WMF-DATE-CCYYMMDD  TO WMF-HOLD-DATE-CCYYMMDD.
 
 
+      *****************************************************************
+      *    A MAXIMUM OF 14 ORDERS WILL FIT ON ONE RESPONSE MESSAGE    *
+      *    (SCREEN SIZE). IF THE OPERATOR REQUESTED THE FULL ORDER    *
+      *    HISTORY, FLUSH THE CURRENT PAGE AS AN INTERIM RESPONSE     *
+      *    MESSAGE AND KEEP GOING; OTHERWISE STOP AT 14 AS BEFORE     *
+      *****************************************************************
+
+           IF WS-SUB1                  >  WS-ORDERS-MAX
+               IF MQS-REQUEST-ALL-ORDERS
+                   PERFORM  P03650-SEND-INTERIM-RESPONSE
+                       THRU P03650-SEND-INTERIM-RESPONSE-EXIT
+                   MOVE +1              TO WS-SUB1
+               ELSE
+                   MOVE 'Y'            TO WS-PROCESS-COMPLETE-SW
+                   GO TO P03640-FORMAT-ORDER-EXIT.
+
+
            MOVE ORDER-NUMBER           TO MQS-ORDER-NUMBER (WS-SUB1).
            MOVE ORDER-TOTAL-AMOUNT     TO MQS-ORDER-AMOUNT (WS-SUB1).
 
@@ -1969,6 +2048,38 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03650-SEND-INTERIM-RESPONSE                   *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO MQPUT ONE PAGE (UP TO 14 ORDERS) OF *
+      *                ORDER DETAIL AS AN INTERIM RESPONSE MESSAGE,   *
+      *                AND RESET THE ORDER DETAIL TABLE TO START THE  *
+      *                NEXT PAGE. USED ONLY WHEN THE OPERATOR          *
+      *                REQUESTED THE CUSTOMER'S FULL ORDER HISTORY    *
+      *                AND THAT HISTORY EXCEEDS 14 ORDERS.            *
+      *                                                               *
+      *    CALLED BY:  P03640-FORMAT-ORDER                            *
+      *                                                               *
+      *****************************************************************
+
+       P03650-SEND-INTERIM-RESPONSE.
+
+           MOVE 'Y'                    TO MQS-MORE-MESSAGES-FOLLOW.
+
+           PERFORM  P06010-PUT-RESULTS-MESSAGE
+               THRU P06010-PUT-RESULTS-MESSAGE-EXIT.
+
+           PERFORM  P00065-INIT-MQS-ORDERS
+              THRU P00065-INIT-MQS-ORDERS-EXIT
+                  VARYING WS-SUB1 FROM +1 BY +1
+                      UNTIL WS-SUB1 > WS-ORDERS-MAX.
+
+
+       P03650-SEND-INTERIM-RESPONSE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P03900-GU-ORDER                                *
@@ -2035,38 +2146,15 @@
        P06000-SEND-RESPONSE.
 
       *****************************************************************
-      *    WRITE THE CUSTOMER ORDER INQUIRY RESPONSE MESSAGE          *
+      *    WRITE THE CUSTOMER ORDER INQUIRY RESPONSE MESSAGE. THIS IS *
+      *    THE FINAL MESSAGE OF THE RESPONSE, SO NO FURTHER MESSAGES  *
+      *    FOLLOW IT.                                                 *
       *****************************************************************
 
-           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
-           MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.
-           MOVE MQRO-NONE              TO MQMD-REPORT.
-           MOVE MQFMT-STRING           TO MQMD-FORMAT.
-           MOVE SPACES                 TO MQMD-REPLYTOQMGR
-                                          MQMD-REPLYTOQ.
-           MOVE MQPER-NOT-PERSISTENT   TO MQMD-PERSISTENCE.
-           MOVE MQCI-NONE              TO MQMD-CORRELID.
-           MOVE MQPRI-PRIORITY-AS-Q-DEF
-                                       TO MQMD-PRIORITY.
-           MOVE MQENC-NATIVE           TO MQMD-ENCODING.
-           MOVE MQCCSI-Q-MGR           TO MQMD-CODEDCHARSETID.
-           MOVE 5000                   TO MQMD-EXPIRY.
-           MOVE WMF-SAVE-MSGID         TO MQMD-MSGID.
-
-
-           MOVE MQPMO-CURRENT-VERSION  TO MQPMO-VERSION.
-           MOVE MQS-HOBJECT-REQUEST-Q  TO MQPMO-CONTEXT.
-
-           COMPUTE MQPMO-OPTIONS       =  MQPMO-NO-SYNCPOINT      +
-                                          MQPMO-PASS-ALL-CONTEXT  +
-                                          MQPMO-FAIL-IF-QUIESCING.
-           MOVE LENGTH OF MQS-RESULTS-MESSAGE
-                                       TO MQS-BUFFERLENGTH.
-           MOVE MQS-RESULTS-MESSAGE    TO MQS-BUFFER.
-           MOVE MQS-HOBJECT-RESPONSE-Q TO MQS-HOBJECT.
+           MOVE 'N'                    TO MQS-MORE-MESSAGES-FOLLOW.
 
-           PERFORM P07200-MQS-PUT
-              THRU P07200-MQS-PUT-EXIT.
+           PERFORM  P06010-PUT-RESULTS-MESSAGE
+               THRU P06010-PUT-RESULTS-MESSAGE-EXIT.
 
 
       *****************************************************************
@@ -2118,6 +2206,60 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06010-PUT-RESULTS-MESSAGE                     *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO MQPUT THE CURRENT CONTENTS OF       *
+      *                MQS-RESULTS-MESSAGE TO THE CUSTOMER RESPONSE   *
+      *                QUEUE. SHARED BY THE FINAL RESPONSE MESSAGE    *
+      *                (P06000-SEND-RESPONSE) AND, WHEN THE OPERATOR  *
+      *                REQUESTED THE FULL ORDER HISTORY, BY EACH      *
+      *                INTERIM PAGE OF ORDER DETAIL SENT AHEAD OF IT  *
+      *                (P03650-SEND-INTERIM-RESPONSE).                *
+      *                                                               *
+      *    CALLED BY:  P06000-SEND-RESPONSE                           *
+      *                P03650-SEND-INTERIM-RESPONSE                   *
+      *                                                               *
+      *****************************************************************
+
+       P06010-PUT-RESULTS-MESSAGE.
+
+           MOVE MQHC-DEF-HCONN         TO MQS-HCONN.
+           MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.
+           MOVE MQRO-NONE              TO MQMD-REPORT.
+           MOVE MQFMT-STRING           TO MQMD-FORMAT.
+           MOVE SPACES                 TO MQMD-REPLYTOQMGR
+                                          MQMD-REPLYTOQ.
+           MOVE MQPER-NOT-PERSISTENT   TO MQMD-PERSISTENCE.
+           MOVE MQCI-NONE              TO MQMD-CORRELID.
+           MOVE MQPRI-PRIORITY-AS-Q-DEF
+                                       TO MQMD-PRIORITY.
+           MOVE MQENC-NATIVE           TO MQMD-ENCODING.
+           MOVE MQCCSI-Q-MGR           TO MQMD-CODEDCHARSETID.
+           MOVE 5000                   TO MQMD-EXPIRY.
+           MOVE WMF-SAVE-MSGID         TO MQMD-MSGID.
+
+
+           MOVE MQPMO-CURRENT-VERSION  TO MQPMO-VERSION.
+           MOVE MQS-HOBJECT-REQUEST-Q  TO MQPMO-CONTEXT.
+
+           COMPUTE MQPMO-OPTIONS       =  MQPMO-NO-SYNCPOINT      +
+                                          MQPMO-PASS-ALL-CONTEXT  +
+                                          MQPMO-FAIL-IF-QUIESCING.
+           MOVE LENGTH OF MQS-RESULTS-MESSAGE
+                                       TO MQS-BUFFERLENGTH.
+           MOVE MQS-RESULTS-MESSAGE    TO MQS-BUFFER.
+           MOVE MQS-HOBJECT-RESPONSE-Q TO MQS-HOBJECT.
+
+           PERFORM P07200-MQS-PUT
+              THRU P07200-MQS-PUT-EXIT.
+
+
+       P06010-PUT-RESULTS-MESSAGE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P06030-CREDIT-AUTH-REQ                         *
