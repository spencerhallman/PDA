@@ -0,0 +1,882 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB13.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB13                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB13 IS A ONE-TIME BATCH UTILITY THAT   * 00100000
+      *             READS THE LEGACY VXREFSUP SUPPLIER CROSS-         * 00110000
+      *             REFERENCE VSAM FILE AND CONFIRMS THAT EVERY       * 00120000
+      *             SR-ID'S DATA STILL AGREES WITH THE CORRESPONDING  * 00130000
+      *             SUPPLIER, ITEM AND ITEM_SUPPLIER DB2 ROWS.        * 00140000
+      *                                                               * 00150000
+      *             VXREFSUP PACKS FOUR LOGICAL RECORD TYPES (NAME,   * 00160000
+      *             ADDRESS, CITY AND ITEM CROSS-REFERENCE) INTO ONE  * 00170000
+      *             80-BYTE RECORD KEYED BY SR-ID/SR-REC-TYPE, A      * 00180000
+      *             PRE-DB2 DESIGN NOW SUPERSEDED BY THE WIDER,       * 00190000
+      *             FREE-TEXT SUPPLIER/ITEM/ITEM_SUPPLIER DB2 TABLES. * 00200000
+      *             THIS PROGRAM DOES NOT UPDATE EITHER SIDE - IT     * 00210000
+      *             ONLY REPORTS DISAGREEMENTS SO THAT VXREFSUP CAN   * 00220000
+      *             EVENTUALLY BE RETIRED WITH CONFIDENCE.            * 00230000
+      *                                                               * 00240000
+      *             VXREFSUP'S KEYS ARE NARROWER THAN THEIR DB2       * 00250000
+      *             COUNTERPARTS (SR-ID IS X(15) VS SUPPLIER_ID       * 00260000
+      *             X(32), SIR-ITEM-NBR IS X(5) VS ITEM.NUMBER        * 00270000
+      *             X(32)) AND VXREFSUP HAS NO PREFIX FIELD AT ALL,   * 00280000
+      *             SO EACH LEGACY KEY IS SPACE-PADDED OUT TO ITS     * 00290000
+      *             DB2 COLUMN WIDTH AND MATCHED AGAINST SUPPLIER_ID  * 00300000
+      *             OR NUMBER ALONE, IGNORING PREFIX.  IF MORE THAN   * 00310000
+      *             ONE DB2 ROW SHARES THAT PADDED KEY THE MATCH IS   * 00320000
+      *             AMBIGUOUS AND IS REPORTED AS SUCH RATHER THAN     * 00330000
+      *             GUESSED AT.                                      * 00340000
+      *                                                               * 00350000
+      *                  1)  SUPPLIER XREF FILE          (VSAM)      * 00360000
+      *                  2)  SUPPLIER TABLE               (DB2)      * 00370000
+      *                  3)  ITEM TABLE                   (DB2)      * 00380000
+      *                  4)  ITEM SUPPLIER TABLE          (DB2)      * 00390000
+      *                                                               * 00400000
+      * FILES   :   SUPPLIER XREF FILE     -  VSAM KSDS     (READ)   * 00410000
+      *             SUPPLIER TABLE         -  DB2           (READ)   * 00420000
+      *             ITEM TABLE             -  DB2           (READ)   * 00430000
+      *             ITEM SUPPLIER TABLE    -  DB2           (READ)   * 00440000
+      *                                                               * 00450000
+      ***************************************************************** 00460000
+      *             PROGRAM CHANGE LOG                                * 00470000
+      *             -------------------                               * 00480000
+      *                                                               * 00490000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00500000
+      *  --------   --------------------  --------------------------  * 00510000
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00520000
+      *                                                               * 00530000
+      ***************************************************************** 00540000
+           EJECT                                                        00550000
+       ENVIRONMENT DIVISION.                                            00560000
+                                                                        00570000
+       INPUT-OUTPUT SECTION.                                            00580000
+                                                                        00590000
+       FILE-CONTROL.                                                    00600000
+                                                                        00610000
+           SELECT VSAM-XREFSUP         ASSIGN TO VXREFSUP               00620000
+                                       ORGANIZATION IS INDEXED          00630000
+                                       ACCESS IS SEQUENTIAL             00640000
+                                       RECORD KEY IS SR-KEY              00650000
+                                       FILE STATUS IS WS-VXR-STATUS.    00660000
+           EJECT                                                        00670000
+       DATA DIVISION.                                                   00680000
+                                                                        00690000
+       FILE SECTION.                                                    00700000
+                                                                        00710000
+       FD  VSAM-XREFSUP                                                 00720000
+           RECORD CONTAINS 80 CHARACTERS.                               00730000
+                                                                        00740000
+           COPY VXREFSUP.                                               00750000
+           EJECT                                                        00760000
+       WORKING-STORAGE SECTION.                                         00770000
+                                                                        00780000
+      ***************************************************************** 00790000
+      *    SWITCHES                                                   * 00800000
+      ***************************************************************** 00810000
+                                                                        00820000
+       01  WS-SWITCHES.                                                 00830000
+           05  WS-END-OF-PROCESS-SW    PIC X     VALUE 'N'.             00840000
+               88  END-OF-PROCESS                VALUE 'Y'.             00850000
+           EJECT                                                        00860000
+      ***************************************************************** 00870000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00880000
+      ***************************************************************** 00890000
+                                                                        00900000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00910000
+           05  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00920000
+           05  WS-VXR-STATUS           PIC XX    VALUE SPACES.          00930000
+               88  VXR-OK                        VALUE '00'.            00940000
+               88  VXR-END                       VALUE '10'.            00950000
+           05  WS-DATE.                                                 00960000
+               10  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00970000
+               10  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00980000
+               10  WS-DATE-DAY         PIC XX    VALUE SPACES.          00990000
+                                                                        01000000
+           05  WS-COMPARE-SUPPLIER-ID  PIC X(32) VALUE SPACES.          01010000
+           05  WS-COMPARE-ITEM-NUMBER  PIC X(32) VALUE SPACES.          01020000
+                                                                        01030000
+           05  WS-ED-VXR-AMOUNT        PIC -(6)9.99.                    01040000
+           05  WS-ED-DB2-AMOUNT        PIC -(6)9.99.                    01050000
+           EJECT                                                        01060000
+      ***************************************************************** 01070000
+      *    RECORD / EXCEPTION COUNTERS                                * 01080000
+      ***************************************************************** 01090000
+                                                                        01100000
+       01  WS-COUNTERS.                                                 01110000
+           05  WS-RECORDS-READ         PIC S9(7) COMP-3 VALUE ZEROES.   01120000
+           05  WS-NAME-CHECKED         PIC S9(7) COMP-3 VALUE ZEROES.   01130000
+           05  WS-ADDR-CHECKED         PIC S9(7) COMP-3 VALUE ZEROES.   01140000
+           05  WS-ADDR-SKIPPED         PIC S9(7) COMP-3 VALUE ZEROES.   01150000
+           05  WS-CITY-CHECKED         PIC S9(7) COMP-3 VALUE ZEROES.   01160000
+           05  WS-ITEM-CHECKED         PIC S9(7) COMP-3 VALUE ZEROES.   01170000
+           05  WS-UNKNOWN-TYPE-CNT     PIC S9(7) COMP-3 VALUE ZEROES.   01180000
+           05  WS-MISMATCH-COUNT       PIC S9(7) COMP-3 VALUE ZEROES.   01190000
+           05  WS-NOTFOUND-COUNT       PIC S9(7) COMP-3 VALUE ZEROES.   01200000
+           05  WS-AMBIGUOUS-COUNT      PIC S9(7) COMP-3 VALUE ZEROES.   01210000
+           EJECT                                                        01220000
+      ***************************************************************** 01230000
+      *    DISPLAY AREA                                               * 01240000
+      ***************************************************************** 01250000
+                                                                        01260000
+       01  WS-DISPLAY-LINES.                                            01270000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         01280000
+           03  WS-DL-BLANK.                                             01290000
+               05  FILLER         PIC X(01) VALUE '*'.                  01300000
+               05  FILLER         PIC X(78) VALUE SPACES.               01310000
+               05  FILLER         PIC X(01) VALUE '*'.                  01320000
+           03  WS-DL-LINE.                                              01330000
+               05  FILLER         PIC X(01) VALUE '*'.                  01340000
+               05  WS-DL-LINE-TEXT                                      01350000
+                                  PIC X(78) VALUE SPACES.               01360000
+               05  FILLER         PIC X(01) VALUE '*'.                  01370000
+           03  WS-DL-RUN-DATE.                                          01380000
+               05  FILLER         PIC X(01) VALUE '*'.                  01390000
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               01400000
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               01410000
+               05  FILLER         PIC X(01) VALUE '/'.                  01420000
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               01430000
+               05  FILLER         PIC X(01) VALUE '/'.                  01440000
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               01450000
+               05  FILLER         PIC X(56) VALUE SPACES.               01460000
+               05  FILLER         PIC X(01) VALUE '*'.                  01470000
+           03  WS-DL-TOTAL.                                             01480000
+               05  FILLER         PIC X(01) VALUE '*'.                  01490000
+               05  FILLER         PIC X(45) VALUE SPACES.               01500000
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          01510000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01520000
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               01530000
+               05  FILLER         PIC X(01) VALUE '*'.                  01540000
+           EJECT                                                        01550000
+      ***************************************************************** 01560000
+      *    CROSS-REFERENCE AUDIT REPORT LINES                         * 01570000
+      ***************************************************************** 01580000
+                                                                        01590000
+       01  WS-DL-XREF-HEADING.                                          01600000
+           03  FILLER                  PIC X(01) VALUE '*'.             01610000
+           03  FILLER                  PIC X(04) VALUE 'TYPE'.          01620000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01630000
+           03  FILLER                  PIC X(15) VALUE 'KEY'.           01640000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01650000
+           03  FILLER                  PIC X(10) VALUE 'FIELD'.        01660000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01670000
+           03  FILLER                  PIC X(20) VALUE 'VXREFSUP VALUE'. 01680000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01690000
+           03  FILLER                  PIC X(20) VALUE 'DB2 VALUE'.      01700000
+           03  FILLER                  PIC X(01) VALUE SPACES.          01710000
+           03  FILLER                  PIC X(01) VALUE '*'.             01720000
+                                                                        01730000
+       01  WS-DL-XREF-DETAIL.                                           01740000
+           03  FILLER                  PIC X(01) VALUE '*'.             01750000
+           03  WS-DL-XD-TYPE           PIC X(04).                       01760000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01770000
+           03  WS-DL-XD-KEY            PIC X(15).                       01780000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01790000
+           03  WS-DL-XD-FIELD          PIC X(10).                       01800000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01810000
+           03  WS-DL-XD-VXR-VALUE      PIC X(20).                       01820000
+           03  FILLER                  PIC X(02) VALUE SPACES.          01830000
+           03  WS-DL-XD-DB2-VALUE      PIC X(20).                       01840000
+           03  FILLER                  PIC X(01) VALUE SPACES.          01850000
+           03  FILLER                  PIC X(01) VALUE '*'.             01860000
+           EJECT                                                        01870000
+      ***************************************************************** 01880000
+      *    DB2  DEFINITIONS                                           * 01890000
+      ***************************************************************** 01900000
+                                                                        01910000
+      ***************************************************************** 01920000
+      *         SQL COMMUNICATIONS AREA                               * 01930000
+      ***************************************************************** 01940000
+                                                                        01950000
+           EXEC SQL                                                     01960000
+              INCLUDE SQLCA                                             01970000
+           END-EXEC.                                                    01980000
+           EJECT                                                        01990000
+           EXEC SQL                                                     02000000
+              INCLUDE DSUPPLR                                           02010000
+           END-EXEC.                                                    02020000
+           EJECT                                                        02030000
+           EXEC SQL                                                     02040000
+              INCLUDE DITEM                                             02050000
+           END-EXEC.                                                    02060000
+           EJECT                                                        02070000
+           EXEC SQL                                                     02080000
+              INCLUDE DITMSUP                                           02090000
+           END-EXEC.                                                    02100000
+           EJECT                                                        02110000
+      ***************************************************************** 02120000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 02130000
+      ***************************************************************** 02140000
+                                                                        02150000
+           COPY PDAERRWS.                                               02160000
+                                                                        02170000
+       01  WS-PDA-BATCH-ERROR-01.                                       02180000
+           05  FILLER             PIC X     VALUE SPACES.               02190000
+           05  FILLER             PIC X(7)  VALUE 'ERROR: '.            02200000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM = '.         02210000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB13'.             02220000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH = '.     02230000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               02240000
+                                                                        02250000
+       01  WS-PDA-BATCH-ERROR-02.                                       02260000
+           05  FILLER             PIC X(8)  VALUE SPACES.               02270000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               02280000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   02290000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               02300000
+           EJECT                                                        02310000
+      ***************************************************************** 02320000
+      *    P R O C E D U R E    D I V I S I O N                       * 02330000
+      ***************************************************************** 02340000
+                                                                        02350000
+       PROCEDURE DIVISION.                                              02360000
+                                                                        02370000
+      ***************************************************************** 02380000
+      *                                                               * 02390000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 02400000
+      *                                                               * 02410000
+      *    FUNCTION :  PROGRAM ENTRY.  OPEN THE SUPPLIER XREF FILE,   * 02420000
+      *                AUDIT EVERY RECORD AGAINST DB2, THEN PRINT     * 02430000
+      *                THE SUMMARY COUNTS.                            * 02440000
+      *                                                               * 02450000
+      *    CALLED BY:  NONE                                           * 02460000
+      *                                                               * 02470000
+      ***************************************************************** 02480000
+                                                                        02490000
+       P00000-MAINLINE.                                                 02500000
+                                                                        02510000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  02520000
+                                                                        02530000
+           DISPLAY ' '.                                                 02540000
+           DISPLAY WS-DL-ASTERISK.                                      02550000
+           DISPLAY WS-DL-BLANK.                                         02560000
+           MOVE '  PDAB13 - SUPPLIER XREF CONVERSION AUDIT REPORT'      02570000
+               TO WS-DL-LINE-TEXT.                                      02580000
+           DISPLAY WS-DL-LINE.                                          02590000
+           MOVE SPACES TO WS-DL-RUN-DATE.                               02600000
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      02610000
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        02620000
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            02630000
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          02640000
+           DISPLAY WS-DL-RUN-DATE.                                      02650000
+           DISPLAY WS-DL-BLANK.                                         02660000
+           DISPLAY WS-DL-ASTERISK.                                      02670000
+           DISPLAY ' '.                                                 02680000
+                                                                        02690000
+           OPEN INPUT VSAM-XREFSUP.                                     02700000
+                                                                        02710000
+           DISPLAY WS-DL-XREF-HEADING.                                  02720000
+                                                                        02730000
+           PERFORM P10000-PROCESS-RECORDS THRU P10000-EXIT              02740000
+               UNTIL END-OF-PROCESS.                                    02750000
+                                                                        02760000
+           CLOSE VSAM-XREFSUP.                                          02770000
+                                                                        02780000
+           DISPLAY ' '.                                                 02790000
+           DISPLAY WS-DL-ASTERISK.                                      02800000
+                                                                        02810000
+           MOVE 'RECORDS READ'          TO WS-DL-T-TITLE.               02820000
+           MOVE WS-RECORDS-READ         TO WS-DL-T-CNT.                 02830000
+           DISPLAY WS-DL-TOTAL.                                         02840000
+                                                                        02850000
+           MOVE 'NAMES CHECKED'         TO WS-DL-T-TITLE.               02860000
+           MOVE WS-NAME-CHECKED         TO WS-DL-T-CNT.                 02870000
+           DISPLAY WS-DL-TOTAL.                                         02880000
+                                                                        02890000
+           MOVE 'ADDRESSES CHECKED'     TO WS-DL-T-TITLE.               02900000
+           MOVE WS-ADDR-CHECKED         TO WS-DL-T-CNT.                 02910000
+           DISPLAY WS-DL-TOTAL.                                         02920000
+                                                                        02930000
+           MOVE 'ADDRESSES SKIPPED'     TO WS-DL-T-TITLE.               02940000
+           MOVE WS-ADDR-SKIPPED         TO WS-DL-T-CNT.                 02950000
+           DISPLAY WS-DL-TOTAL.                                         02960000
+                                                                        02970000
+           MOVE 'CITIES CHECKED'        TO WS-DL-T-TITLE.               02980000
+           MOVE WS-CITY-CHECKED         TO WS-DL-T-CNT.                 02990000
+           DISPLAY WS-DL-TOTAL.                                         03000000
+                                                                        03010000
+           MOVE 'ITEMS CHECKED'         TO WS-DL-T-TITLE.               03020000
+           MOVE WS-ITEM-CHECKED         TO WS-DL-T-CNT.                 03030000
+           DISPLAY WS-DL-TOTAL.                                         03040000
+                                                                        03050000
+           MOVE 'UNKNOWN REC TYPES'     TO WS-DL-T-TITLE.               03060000
+           MOVE WS-UNKNOWN-TYPE-CNT     TO WS-DL-T-CNT.                 03070000
+           DISPLAY WS-DL-TOTAL.                                         03080000
+                                                                        03090000
+           MOVE 'FIELD MISMATCHES'      TO WS-DL-T-TITLE.               03100000
+           MOVE WS-MISMATCH-COUNT       TO WS-DL-T-CNT.                 03110000
+           DISPLAY WS-DL-TOTAL.                                         03120000
+                                                                        03130000
+           MOVE 'DB2 ROWS NOT FOUND'    TO WS-DL-T-TITLE.               03140000
+           MOVE WS-NOTFOUND-COUNT       TO WS-DL-T-CNT.                 03150000
+           DISPLAY WS-DL-TOTAL.                                         03160000
+                                                                        03170000
+           MOVE 'AMBIGUOUS DB2 MATCH'   TO WS-DL-T-TITLE.               03180000
+           MOVE WS-AMBIGUOUS-COUNT      TO WS-DL-T-CNT.                 03190000
+           DISPLAY WS-DL-TOTAL.                                         03200000
+                                                                        03210000
+           DISPLAY WS-DL-ASTERISK.                                      03220000
+           DISPLAY ' '.                                                 03230000
+                                                                        03240000
+           GOBACK.                                                      03250000
+                                                                        03260000
+       P00000-EXIT.                                                     03270000
+           EXIT.                                                        03280000
+           EJECT                                                        03290000
+      ***************************************************************** 03300000
+      *                                                               * 03310000
+      *    PARAGRAPH:  P10000-PROCESS-RECORDS                        * 03320000
+      *                                                               * 03330000
+      *    FUNCTION :  READ THE NEXT SUPPLIER XREF RECORD AND ROUTE   * 03340000
+      *                IT TO THE PARAGRAPH FOR ITS RECORD TYPE.       * 03350000
+      *                                                               * 03360000
+      *    CALLED BY:  P00000-MAINLINE                                * 03370000
+      *                                                               * 03380000
+      ***************************************************************** 03390000
+                                                                        03400000
+       P10000-PROCESS-RECORDS.                                          03410000
+                                                                        03420000
+           READ VSAM-XREFSUP.                                           03430000
+                                                                        03440000
+           EVALUATE TRUE                                                03450000
+               WHEN VXR-END                                             03460000
+                   MOVE 'Y' TO WS-END-OF-PROCESS-SW                     03470000
+               WHEN NOT VXR-OK                                          03480000
+                   MOVE 'READ VSAM-XREFSUP FAILED'                      03490000
+                                       TO WPBE-MESSAGE                  03500000
+                   MOVE 'P10000'       TO WPBE-PARAGRAPH                03510000
+                   MOVE WS-VXR-STATUS  TO WPBE-FILE-STATUS              03520000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                03530000
+               WHEN OTHER                                               03540000
+                   PERFORM P10100-EDIT-RECORD THRU P10100-EXIT          03550000
+           END-EVALUATE.                                                03560000
+                                                                        03570000
+       P10000-EXIT.                                                     03580000
+           EXIT.                                                        03590000
+           EJECT                                                        03600000
+      ***************************************************************** 03610000
+      *                                                               * 03620000
+      *    PARAGRAPH:  P10100-EDIT-RECORD                             * 03630000
+      *                                                               * 03640000
+      *    FUNCTION :  DISPATCH THE CURRENT RECORD, BASED ON ITS      * 03650000
+      *                SR-REC-TYPE, TO ITS OWN AUDIT PARAGRAPH.       * 03660000
+      *                                                               * 03670000
+      *    CALLED BY:  P10000-PROCESS-RECORDS                         * 03680000
+      *                                                               * 03690000
+      ***************************************************************** 03700000
+                                                                        03710000
+       P10100-EDIT-RECORD.                                              03720000
+                                                                        03730000
+           ADD +1 TO WS-RECORDS-READ.                                   03740000
+                                                                        03750000
+           EVALUATE TRUE                                                03760000
+               WHEN SUPPLIER-NAME                                       03770000
+                   PERFORM P20000-CHECK-NAME    THRU P20000-EXIT        03780000
+               WHEN SUPPLIER-ADDRESS                                    03790000
+                   PERFORM P30000-CHECK-ADDRESS THRU P30000-EXIT        03800000
+               WHEN SUPPLIER-CITY                                       03810000
+                   PERFORM P40000-CHECK-CITY    THRU P40000-EXIT        03820000
+               WHEN SUPPLIER-ITEM                                       03830000
+                   PERFORM P50000-CHECK-ITEM    THRU P50000-EXIT        03840000
+               WHEN OTHER                                               03850000
+                   ADD +1 TO WS-UNKNOWN-TYPE-CNT                        03860000
+                   MOVE 'REC'          TO WS-DL-XD-TYPE                 03870000
+                   MOVE SR-ID          TO WS-DL-XD-KEY                  03880000
+                   MOVE 'TYPE'         TO WS-DL-XD-FIELD                03890000
+                   MOVE SR-REC-TYPE    TO WS-DL-XD-VXR-VALUE            03900000
+                   MOVE '*** UNKNOWN REC TYPE ***'                      03910000
+                                       TO WS-DL-XD-DB2-VALUE            03920000
+                   DISPLAY WS-DL-XREF-DETAIL                            03930000
+           END-EVALUATE.                                                03940000
+                                                                        03950000
+       P10100-EXIT.                                                     03960000
+           EXIT.                                                        03970000
+           EJECT                                                        03980000
+      ***************************************************************** 03990000
+      *                                                               * 04000000
+      *    PARAGRAPH:  P20000-CHECK-NAME                              * 04010000
+      *                                                               * 04020000
+      *    FUNCTION :  AUDIT A SUPPLIER-NAME-RECORD (SR-REC-TYPE '01')* 04030000
+      *                AGAINST SUPPLIER.NAME.                         * 04040000
+      *                                                               * 04050000
+      *    CALLED BY:  P10100-EDIT-RECORD                             * 04060000
+      *                                                               * 04070000
+      ***************************************************************** 04080000
+                                                                        04090000
+       P20000-CHECK-NAME.                                               04100000
+                                                                        04110000
+           ADD +1 TO WS-NAME-CHECKED.                                   04120000
+                                                                        04130000
+           MOVE SPACES              TO WS-COMPARE-SUPPLIER-ID.          04140000
+           MOVE SNR-ID              TO WS-COMPARE-SUPPLIER-ID.          04150000
+                                                                        04160000
+           EXEC SQL                                                     04170000
+               SELECT    NAME                                           04180000
+               INTO      :SUPPLIER-NAME                                 04190000
+               FROM      SUPPLIER                                       04200000
+               WHERE     SUPPLIER_ID = :WS-COMPARE-SUPPLIER-ID          04210000
+           END-EXEC.                                                    04220000
+                                                                        04230000
+           EVALUATE SQLCODE                                             04240000
+               WHEN +100                                                04250000
+                   MOVE SNR-ID       TO WS-DL-XD-KEY                    04260000
+                   PERFORM P90100-PRINT-NOTFOUND THRU P90100-EXIT       04270000
+               WHEN -811                                                04280000
+                   MOVE SNR-ID       TO WS-DL-XD-KEY                    04290000
+                   PERFORM P90200-PRINT-AMBIGUOUS THRU P90200-EXIT      04300000
+               WHEN ZERO                                                04310000
+                   IF SNR-NAME NOT = SUPPLIER-NAME (1:30)               04320000
+                       MOVE 'NAME'    TO WS-DL-XD-FIELD                 04330000
+                       MOVE SNR-ID    TO WS-DL-XD-KEY                   04340000
+                       MOVE SNR-NAME  TO WS-DL-XD-VXR-VALUE             04350000
+                       MOVE SUPPLIER-NAME (1:30)                        04360000
+                                      TO WS-DL-XD-DB2-VALUE             04370000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   04380000
+                   END-IF                                               04390000
+               WHEN OTHER                                               04400000
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE             04410000
+                   MOVE 'PDAB13'       TO WPDE-PROGRAM-ID               04420000
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE              04430000
+                   MOVE 'SELECT SUPPLIER NAME' TO WPDE-FUNCTION         04440000
+                   MOVE 'P20000'       TO WPDE-PARAGRAPH                04450000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                04460000
+           END-EVALUATE.                                                04470000
+                                                                        04480000
+       P20000-EXIT.                                                     04490000
+           EXIT.                                                        04500000
+           EJECT                                                        04510000
+      ***************************************************************** 04520000
+      *                                                               * 04530000
+      *    PARAGRAPH:  P30000-CHECK-ADDRESS                           * 04540000
+      *                                                               * 04550000
+      *    FUNCTION :  AUDIT A SUPPLIER-ADDRESS-RECORD (SR-REC-TYPE   * 04560000
+      *                '02') AGAINST SUPPLIER.ADDRESS.  SUPPLIER      * 04570000
+      *                CARRIES ONLY ONE ADDRESS, SO ONLY ADDRESS      * 04580000
+      *                NUMBER '01' HAS A DB2 COUNTERPART - ANY OTHER  * 04590000
+      *                ADDRESS NUMBER IS TALLIED AS SKIPPED, NOT AS   * 04600000
+      *                A MISMATCH.                                    * 04610000
+      *                                                               * 04620000
+      *    CALLED BY:  P10100-EDIT-RECORD                             * 04630000
+      *                                                               * 04640000
+      ***************************************************************** 04650000
+                                                                        04660000
+       P30000-CHECK-ADDRESS.                                            04670000
+                                                                        04680000
+           IF SAR-ADDRESS-NBR NOT = '01'                                04690000
+               ADD +1 TO WS-ADDR-SKIPPED                                04700000
+               GO TO P30000-EXIT                                        04710000
+           END-IF.                                                      04720000
+                                                                        04730000
+           ADD +1 TO WS-ADDR-CHECKED.                                   04740000
+                                                                        04750000
+           MOVE SPACES              TO WS-COMPARE-SUPPLIER-ID.          04760000
+           MOVE SAR-ID              TO WS-COMPARE-SUPPLIER-ID.          04770000
+                                                                        04780000
+           EXEC SQL                                                     04790000
+               SELECT    ADDRESS                                        04800000
+               INTO      :SUPPLIER-ADDRESS                              04810000
+               FROM      SUPPLIER                                       04820000
+               WHERE     SUPPLIER_ID = :WS-COMPARE-SUPPLIER-ID          04830000
+           END-EXEC.                                                    04840000
+                                                                        04850000
+           EVALUATE SQLCODE                                             04860000
+               WHEN +100                                                04870000
+                   MOVE SAR-ID       TO WS-DL-XD-KEY                    04880000
+                   PERFORM P90100-PRINT-NOTFOUND THRU P90100-EXIT       04890000
+               WHEN -811                                                04900000
+                   MOVE SAR-ID       TO WS-DL-XD-KEY                    04910000
+                   PERFORM P90200-PRINT-AMBIGUOUS THRU P90200-EXIT      04920000
+               WHEN ZERO                                                04930000
+                   IF SAR-ADDRESS NOT = SUPPLIER-ADDRESS (1:30)         04940000
+                       MOVE 'ADDRESS' TO WS-DL-XD-FIELD                 04950000
+                       MOVE SAR-ID    TO WS-DL-XD-KEY                   04960000
+                       MOVE SAR-ADDRESS                                 04970000
+                                      TO WS-DL-XD-VXR-VALUE             04980000
+                       MOVE SUPPLIER-ADDRESS (1:30)                     04990000
+                                      TO WS-DL-XD-DB2-VALUE             05000000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   05010000
+                   END-IF                                               05020000
+               WHEN OTHER                                               05030000
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE             05040000
+                   MOVE 'PDAB13'       TO WPDE-PROGRAM-ID               05050000
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE              05060000
+                   MOVE 'SELECT SUPPLIER ADDRESS' TO WPDE-FUNCTION      05070000
+                   MOVE 'P30000'       TO WPDE-PARAGRAPH                05080000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                05090000
+           END-EVALUATE.                                                05100000
+                                                                        05110000
+       P30000-EXIT.                                                     05120000
+           EXIT.                                                        05130000
+           EJECT                                                        05140000
+      ***************************************************************** 05150000
+      *                                                               * 05160000
+      *    PARAGRAPH:  P40000-CHECK-CITY                              * 05170000
+      *                                                               * 05180000
+      *    FUNCTION :  AUDIT A SUPPLIER-CITY-RECORD (SR-REC-TYPE      * 05190000
+      *                '03') AGAINST SUPPLIER.CITY, SUPPLIER.STATE    * 05200000
+      *                AND SUPPLIER.POSTAL_CODE.                      * 05210000
+      *                                                               * 05220000
+      *    CALLED BY:  P10100-EDIT-RECORD                             * 05230000
+      *                                                               * 05240000
+      ***************************************************************** 05250000
+                                                                        05260000
+       P40000-CHECK-CITY.                                               05270000
+                                                                        05280000
+           ADD +1 TO WS-CITY-CHECKED.                                   05290000
+                                                                        05300000
+           MOVE SPACES              TO WS-COMPARE-SUPPLIER-ID.          05310000
+           MOVE SCR-ID              TO WS-COMPARE-SUPPLIER-ID.          05320000
+                                                                        05330000
+           EXEC SQL                                                     05340000
+               SELECT    CITY, STATE, POSTAL_CODE                       05350000
+               INTO      :SUPPLIER-CITY, :SUPPLIER-STATE,               05360000
+                         :SUPPLIER-POSTAL-CODE                          05370000
+               FROM      SUPPLIER                                       05380000
+               WHERE     SUPPLIER_ID = :WS-COMPARE-SUPPLIER-ID          05390000
+           END-EXEC.                                                    05400000
+                                                                        05410000
+           EVALUATE SQLCODE                                             05420000
+               WHEN +100                                                05430000
+                   MOVE SCR-ID       TO WS-DL-XD-KEY                    05440000
+                   PERFORM P90100-PRINT-NOTFOUND THRU P90100-EXIT       05450000
+               WHEN -811                                                05460000
+                   MOVE SCR-ID       TO WS-DL-XD-KEY                    05470000
+                   PERFORM P90200-PRINT-AMBIGUOUS THRU P90200-EXIT      05480000
+               WHEN ZERO                                                05490000
+                   IF SCR-CITY NOT = SUPPLIER-CITY (1:20)               05500000
+                       MOVE 'CITY'    TO WS-DL-XD-FIELD                 05510000
+                       MOVE SCR-ID    TO WS-DL-XD-KEY                   05520000
+                       MOVE SCR-CITY  TO WS-DL-XD-VXR-VALUE             05530000
+                       MOVE SUPPLIER-CITY (1:20)                        05540000
+                                      TO WS-DL-XD-DB2-VALUE             05550000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   05560000
+                   END-IF                                               05570000
+                   IF SCR-STATE NOT = SUPPLIER-STATE (1:2)              05580000
+                       MOVE 'STATE'   TO WS-DL-XD-FIELD                 05590000
+                       MOVE SCR-ID    TO WS-DL-XD-KEY                   05600000
+                       MOVE SCR-STATE TO WS-DL-XD-VXR-VALUE             05610000
+                       MOVE SUPPLIER-STATE (1:2)                        05620000
+                                      TO WS-DL-XD-DB2-VALUE             05630000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   05640000
+                   END-IF                                               05650000
+                   IF SCR-POSTAL-CODE NOT = SUPPLIER-POSTAL-CODE (1:10) 05660000
+                       MOVE 'POSTAL'  TO WS-DL-XD-FIELD                 05670000
+                       MOVE SCR-ID    TO WS-DL-XD-KEY                   05680000
+                       MOVE SCR-POSTAL-CODE                             05690000
+                                      TO WS-DL-XD-VXR-VALUE             05700000
+                       MOVE SUPPLIER-POSTAL-CODE (1:10)                 05710000
+                                      TO WS-DL-XD-DB2-VALUE             05720000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   05730000
+                   END-IF                                               05740000
+               WHEN OTHER                                               05750000
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE             05760000
+                   MOVE 'PDAB13'       TO WPDE-PROGRAM-ID               05770000
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE              05780000
+                   MOVE 'SELECT SUPPLIER CITY' TO WPDE-FUNCTION         05790000
+                   MOVE 'P40000'       TO WPDE-PARAGRAPH                05800000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                05810000
+           END-EVALUATE.                                                05820000
+                                                                        05830000
+       P40000-EXIT.                                                     05840000
+           EXIT.                                                        05850000
+           EJECT                                                        05860000
+      ***************************************************************** 05870000
+      *                                                               * 05880000
+      *    PARAGRAPH:  P50000-CHECK-ITEM                              * 05890000
+      *                                                               * 05900000
+      *    FUNCTION :  AUDIT A SUPPLIER-ITEM-RECORD (SR-REC-TYPE      * 05910000
+      *                '04') AGAINST THE ITEM TABLE'S DESCRIPTIVE     * 05920000
+      *                FIELDS AND THE ITEM_SUPPLIER TABLE'S PRICE.    * 05930000
+      *                                                               * 05940000
+      *    CALLED BY:  P10100-EDIT-RECORD                             * 05950000
+      *                                                               * 05960000
+      ***************************************************************** 05970000
+                                                                        05980000
+       P50000-CHECK-ITEM.                                               05990000
+                                                                        06000000
+           ADD +1 TO WS-ITEM-CHECKED.                                   06010000
+                                                                        06020000
+           MOVE SPACES              TO WS-COMPARE-SUPPLIER-ID.          06030000
+           MOVE SIR-ID              TO WS-COMPARE-SUPPLIER-ID.          06040000
+           MOVE SPACES              TO WS-COMPARE-ITEM-NUMBER.          06050000
+           MOVE SIR-ITEM-NBR        TO WS-COMPARE-ITEM-NUMBER.          06060000
+                                                                        06070000
+           PERFORM P50100-CHECK-ITEM-MASTER   THRU P50100-EXIT.         06080000
+           PERFORM P50200-CHECK-ITEM-SUPPLIER THRU P50200-EXIT.         06090000
+                                                                        06100000
+       P50000-EXIT.                                                     06110000
+           EXIT.                                                        06120000
+           EJECT                                                        06130000
+      ***************************************************************** 06140000
+      *                                                               * 06150000
+      *    PARAGRAPH:  P50100-CHECK-ITEM-MASTER                       * 06160000
+      *                                                               * 06170000
+      *    FUNCTION :  AUDIT THE CATEGORY, SUB-CATEGORY, NAME, LENGTH * 06180000
+      *                AND DIAMETER OF A SUPPLIER-ITEM-RECORD         * 06190000
+      *                AGAINST THE ITEM TABLE.                        * 06200000
+      *                                                               * 06210000
+      *    CALLED BY:  P50000-CHECK-ITEM                              * 06220000
+      *                                                               * 06230000
+      ***************************************************************** 06240000
+                                                                        06250000
+       P50100-CHECK-ITEM-MASTER.                                        06260000
+                                                                        06270000
+           EXEC SQL                                                     06280000
+               SELECT    CATEGORY_NAME, SUB_CATEGORY_NAME, NAME,        06290000
+                         LENGTH, DIAMETER                                06300000
+               INTO      :ITEM-CATEGORY-NAME, :ITEM-SUB-CATEGORY-NAME,  06310000
+                         :ITEM-NAME, :ITEM-LENGTH, :ITEM-DIAMETER        06320000
+               FROM      ITEM                                           06330000
+               WHERE     NUMBER = :WS-COMPARE-ITEM-NUMBER               06340000
+           END-EXEC.                                                    06350000
+                                                                        06360000
+           EVALUATE SQLCODE                                             06370000
+               WHEN +100                                                06380000
+                   MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                    06390000
+                   PERFORM P90100-PRINT-NOTFOUND THRU P90100-EXIT       06400000
+               WHEN -811                                                06410000
+                   MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                    06420000
+                   PERFORM P90200-PRINT-AMBIGUOUS THRU P90200-EXIT      06430000
+               WHEN ZERO                                                06440000
+                   IF SIR-CATEGORY-NAME NOT = ITEM-CATEGORY-NAME (1:8)  06450000
+                       MOVE 'CATEGORY' TO WS-DL-XD-FIELD                06460000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                06470000
+                       MOVE SIR-CATEGORY-NAME                           06480000
+                                      TO WS-DL-XD-VXR-VALUE             06490000
+                       MOVE ITEM-CATEGORY-NAME (1:8)                    06500000
+                                      TO WS-DL-XD-DB2-VALUE             06510000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   06520000
+                   END-IF                                               06530000
+                   IF SIR-SUB-CATEGORY-NAME                             06540000
+                                    NOT = ITEM-SUB-CATEGORY-NAME (1:8)  06550000
+                       MOVE 'SUB-CAT' TO WS-DL-XD-FIELD                 06560000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                06570000
+                       MOVE SIR-SUB-CATEGORY-NAME                       06580000
+                                      TO WS-DL-XD-VXR-VALUE             06590000
+                       MOVE ITEM-SUB-CATEGORY-NAME (1:8)                06600000
+                                      TO WS-DL-XD-DB2-VALUE             06610000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   06620000
+                   END-IF                                               06630000
+                   IF SIR-NAME NOT = ITEM-NAME (1:33)                   06640000
+                       MOVE 'ITEM NAME' TO WS-DL-XD-FIELD               06650000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                06660000
+                       MOVE SIR-NAME  TO WS-DL-XD-VXR-VALUE             06670000
+                       MOVE ITEM-NAME (1:33)                            06680000
+                                      TO WS-DL-XD-DB2-VALUE             06690000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   06700000
+                   END-IF                                               06710000
+                   IF SIR-LENGTH NOT = ITEM-LENGTH                      06720000
+                       MOVE 'LENGTH'  TO WS-DL-XD-FIELD                 06730000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                06740000
+                       MOVE SIR-LENGTH TO WS-ED-VXR-AMOUNT              06750000
+                       MOVE WS-ED-VXR-AMOUNT                            06760000
+                                      TO WS-DL-XD-VXR-VALUE             06770000
+                       MOVE ITEM-LENGTH TO WS-ED-DB2-AMOUNT             06780000
+                       MOVE WS-ED-DB2-AMOUNT                            06790000
+                                      TO WS-DL-XD-DB2-VALUE             06800000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   06810000
+                   END-IF                                               06820000
+                   IF SIR-DIAMETER NOT = ITEM-DIAMETER                  06830000
+                       MOVE 'DIAMETER' TO WS-DL-XD-FIELD                06840000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                06850000
+                       MOVE SIR-DIAMETER TO WS-ED-VXR-AMOUNT            06860000
+                       MOVE WS-ED-VXR-AMOUNT                            06870000
+                                      TO WS-DL-XD-VXR-VALUE             06880000
+                       MOVE ITEM-DIAMETER TO WS-ED-DB2-AMOUNT           06890000
+                       MOVE WS-ED-DB2-AMOUNT                            06900000
+                                      TO WS-DL-XD-DB2-VALUE             06910000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   06920000
+                   END-IF                                               06930000
+               WHEN OTHER                                               06940000
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE             06950000
+                   MOVE 'PDAB13'       TO WPDE-PROGRAM-ID               06960000
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE              06970000
+                   MOVE 'SELECT ITEM MASTER' TO WPDE-FUNCTION           06980000
+                   MOVE 'P50100'       TO WPDE-PARAGRAPH                06990000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                07000000
+           END-EVALUATE.                                                07010000
+                                                                        07020000
+       P50100-EXIT.                                                     07030000
+           EXIT.                                                        07040000
+           EJECT                                                        07050000
+      ***************************************************************** 07060000
+      *                                                               * 07070000
+      *    PARAGRAPH:  P50200-CHECK-ITEM-SUPPLIER                     * 07080000
+      *                                                               * 07090000
+      *    FUNCTION :  AUDIT THE UNIT PRICE OF A SUPPLIER-ITEM-RECORD * 07100000
+      *                AGAINST THE ITEM_SUPPLIER TABLE, JOINING ON    * 07110000
+      *                BOTH THE PADDED SUPPLIER ID AND ITEM NUMBER.   * 07120000
+      *                                                               * 07130000
+      *    CALLED BY:  P50000-CHECK-ITEM                              * 07140000
+      *                                                               * 07150000
+      ***************************************************************** 07160000
+                                                                        07170000
+       P50200-CHECK-ITEM-SUPPLIER.                                      07180000
+                                                                        07190000
+           EXEC SQL                                                     07200000
+               SELECT    UNIT_PRICE                                     07210000
+               INTO      :ITEM-SUPPLIER-UNIT-PRICE                      07220000
+               FROM      ITEM_SUPPLIER                                  07230000
+               WHERE     SUPPLIER_ID = :WS-COMPARE-SUPPLIER-ID AND      07240000
+                         ITEM_NUMBER = :WS-COMPARE-ITEM-NUMBER          07250000
+           END-EXEC.                                                    07260000
+                                                                        07270000
+           EVALUATE SQLCODE                                             07280000
+               WHEN +100                                                07290000
+                   MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                    07300000
+                   PERFORM P90100-PRINT-NOTFOUND THRU P90100-EXIT       07310000
+               WHEN -811                                                07320000
+                   MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                    07330000
+                   PERFORM P90200-PRINT-AMBIGUOUS THRU P90200-EXIT      07340000
+               WHEN ZERO                                                07350000
+                   IF SIR-PRICE NOT = ITEM-SUPPLIER-UNIT-PRICE          07360000
+                       MOVE 'PRICE'   TO WS-DL-XD-FIELD                 07370000
+                       MOVE SIR-ITEM-NBR TO WS-DL-XD-KEY                07380000
+                       MOVE SIR-PRICE TO WS-ED-VXR-AMOUNT               07390000
+                       MOVE WS-ED-VXR-AMOUNT                            07400000
+                                      TO WS-DL-XD-VXR-VALUE             07410000
+                       MOVE ITEM-SUPPLIER-UNIT-PRICE                    07420000
+                                      TO WS-ED-DB2-AMOUNT               07430000
+                       MOVE WS-ED-DB2-AMOUNT                            07440000
+                                      TO WS-DL-XD-DB2-VALUE             07450000
+                       PERFORM P90000-PRINT-MISMATCH THRU P90000-EXIT   07460000
+                   END-IF                                               07470000
+               WHEN OTHER                                               07480000
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE             07490000
+                   MOVE 'PDAB13'       TO WPDE-PROGRAM-ID               07500000
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE              07510000
+                   MOVE 'SELECT ITEM SUPPLIER PRICE' TO WPDE-FUNCTION   07520000
+                   MOVE 'P50200'       TO WPDE-PARAGRAPH                07530000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                07540000
+           END-EVALUATE.                                                07550000
+                                                                        07560000
+       P50200-EXIT.                                                     07570000
+           EXIT.                                                        07580000
+           EJECT                                                        07590000
+      ***************************************************************** 07600000
+      *                                                               * 07610000
+      *    PARAGRAPH:  P90000-PRINT-MISMATCH                          * 07620000
+      *                                                               * 07630000
+      *    FUNCTION :  PRINT ONE FIELD-LEVEL MISMATCH DETAIL LINE.    * 07640000
+      *                THE CALLER MOVES WS-DL-XD-KEY, WS-DL-XD-FIELD, * 07650000
+      *                WS-DL-XD-VXR-VALUE AND WS-DL-XD-DB2-VALUE      * 07660000
+      *                BEFORE PERFORMING THIS PARAGRAPH.               * 07670000
+      *                                                               * 07680000
+      *    CALLED BY:  VARIOUS                                        * 07690000
+      *                                                               * 07700000
+      ***************************************************************** 07710000
+                                                                        07720000
+       P90000-PRINT-MISMATCH.                                           07730000
+                                                                        07740000
+           ADD +1 TO WS-MISMATCH-COUNT.                                 07750000
+           MOVE 'MISM'                 TO WS-DL-XD-TYPE.                07760000
+           DISPLAY WS-DL-XREF-DETAIL.                                   07770000
+                                                                        07780000
+       P90000-EXIT.                                                     07790000
+           EXIT.                                                        07800000
+           EJECT                                                        07810000
+      ***************************************************************** 07820000
+      *                                                               * 07830000
+      *    PARAGRAPH:  P90100-PRINT-NOTFOUND                          * 07840000
+      *                                                               * 07850000
+      *    FUNCTION :  PRINT A DETAIL LINE FOR A SUPPLIER XREF KEY    * 07860000
+      *                THAT HAS NO CORRESPONDING DB2 ROW AT ALL.      * 07870000
+      *                THE CALLER MOVES WS-DL-XD-KEY BEFORE            * 07880000
+      *                PERFORMING THIS PARAGRAPH.                     * 07890000
+      *                                                               * 07900000
+      *    CALLED BY:  VARIOUS                                        * 07910000
+      *                                                               * 07920000
+      ***************************************************************** 07930000
+                                                                        07940000
+       P90100-PRINT-NOTFOUND.                                           07950000
+                                                                        07960000
+           ADD +1 TO WS-NOTFOUND-COUNT.                                 07970000
+           MOVE 'NFND'                 TO WS-DL-XD-TYPE.                07980000
+           MOVE SPACES                 TO WS-DL-XD-FIELD.               07990000
+           MOVE SPACES                 TO WS-DL-XD-VXR-VALUE.           08000000
+           MOVE '*** NOT FOUND ***'    TO WS-DL-XD-DB2-VALUE.           08010000
+           DISPLAY WS-DL-XREF-DETAIL.                                   08020000
+                                                                        08030000
+       P90100-EXIT.                                                     08040000
+           EXIT.                                                        08050000
+           EJECT                                                        08060000
+      ***************************************************************** 08070000
+      *                                                               * 08080000
+      *    PARAGRAPH:  P90200-PRINT-AMBIGUOUS                         * 08090000
+      *                                                               * 08100000
+      *    FUNCTION :  PRINT A DETAIL LINE FOR A SUPPLIER XREF KEY    * 08110000
+      *                THAT MATCHES MORE THAN ONE DB2 ROW (MORE THAN  * 08120000
+      *                ONE PREFIX SHARES THE PADDED KEY) SO NO SINGLE * 08130000
+      *                DB2 ROW CAN BE COMPARED.  THE CALLER MOVES     * 08140000
+      *                WS-DL-XD-KEY BEFORE PERFORMING THIS PARAGRAPH. * 08150000
+      *                                                               * 08160000
+      *    CALLED BY:  VARIOUS                                        * 08170000
+      *                                                               * 08180000
+      ***************************************************************** 08190000
+                                                                        08200000
+       P90200-PRINT-AMBIGUOUS.                                          08210000
+                                                                        08220000
+           ADD +1 TO WS-AMBIGUOUS-COUNT.                                08230000
+           MOVE 'AMBG'                 TO WS-DL-XD-TYPE.                08240000
+           MOVE SPACES                 TO WS-DL-XD-FIELD.               08250000
+           MOVE SPACES                 TO WS-DL-XD-VXR-VALUE.           08260000
+           MOVE '*** AMBIGUOUS ***'    TO WS-DL-XD-DB2-VALUE.           08270000
+           DISPLAY WS-DL-XREF-DETAIL.                                   08280000
+                                                                        08290000
+       P90200-EXIT.                                                     08300000
+           EXIT.                                                        08310000
+           EJECT                                                        08320000
+      ***************************************************************** 08330000
+      *                                                               * 08340000
+      *    PARAGRAPH:  P99999-ABEND                                   * 08350000
+      *                                                               * 08360000
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 08370000
+      *                ERROR HAS BEEN ENCOUNTERED                     * 08380000
+      *                                                               * 08390000
+      *    CALLED BY:  VARIOUS                                        * 08400000
+      *                                                               * 08410000
+      ***************************************************************** 08420000
+                                                                        08430000
+       P99999-ABEND.                                                    08440000
+                                                                        08450000
+           DISPLAY ' '.                                                 08460000
+           DISPLAY WPEA-ERROR-01.                                       08470000
+           DISPLAY WPEA-ERROR-02.                                       08480000
+           DISPLAY WPEA-ERROR-03.                                       08490000
+           DISPLAY WPEA-ERROR-04.                                       08500000
+           DISPLAY WPEA-ERROR-05.                                       08510000
+           DISPLAY WPEA-ERROR-06.                                       08520000
+                                                                        08530000
+           EVALUATE TRUE                                                08540000
+               WHEN PDA-DB2-ERROR                                       08550000
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       08560000
+                   DISPLAY WPEA-ERROR-07                                08570000
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       08580000
+                   DISPLAY WPEA-ERROR-08                                08590000
+               WHEN OTHER                                               08600000
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     08610000
+                   DISPLAY WPEA-ERROR-07                                08620000
+                   DISPLAY WPEA-ERROR-06                                08630000
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     08640000
+                   DISPLAY WPEA-ERROR-08                                08650000
+           END-EVALUATE.                                                08660000
+                                                                        08670000
+           DISPLAY WPEA-ERROR-09.                                       08680000
+           DISPLAY WPEA-ERROR-10.                                       08690000
+           DISPLAY ' '.                                                 08700000
+                                                                        08710000
+           MOVE 99 TO WS-RETURN-CODE.                                   08720000
+                                                                        08730000
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        08740000
+                                                                        08750000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          08760000
+                                                                        08770000
+           GOBACK.                                                      08780000
+                                                                        08790000
+       P99999-EXIT.                                                     08800000
+           EXIT.                                                        08810000
+           EJECT                                                        08820000
