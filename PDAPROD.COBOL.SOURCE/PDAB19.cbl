@@ -0,0 +1,711 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB19.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB19                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB19 IS A NIGHTLY BATCH RECONCILIATION  * 00100000
+      *             JOB THAT RECOMPUTES EACH CUSTOMER'S TRUE ORDER    * 00110000
+      *             COUNT AND DOLLAR TOTAL BY SCANNING THE ORDER      * 00120000
+      *             DATABASE (ORDER1DB, THE CICS PATH, AND ORDER2DB,  * 00130000
+      *             THE IMS/DC PATH) AND COMPARES THE RESULT AGAINST  * 00140000
+      *             CUSTOMER-TOTAL-ORDER-COUNT AND CUSTOMER-TOTAL-    * 00150000
+      *             DOLLAR-AMT ON THE VSAM CUSTOMER FILE.  ANY        * 00160000
+      *             CUSTOMER WHOSE STORED TOTALS DO NOT MATCH THE     * 00170000
+      *             RECOMPUTED TOTALS IS REPORTED.  A CORRECT=       * 00180000
+      *             CONTROL-CARD PARAMETER SELECTS WHETHER THE        * 00190000
+      *             MISMATCHED CUSTOMER RECORD IS REWRITTEN WITH THE  * 00200000
+      *             RECOMPUTED TOTALS OR LEFT ALONE (REPORT ONLY).    * 00210000
+      *                                                               * 00220000
+      * FILES   :   CONTROL CARD               -  SEQUENTIAL (INPUT) * 00230000
+      *             ORDER DATABASE (ORDER1DB)  -  IMS        (INPUT) * 00240000
+      *             ORDER DATABASE (ORDER2DB)  -  IMS        (INPUT) * 00250000
+      *             CUSTOMER FILE              -  VSAM KSDS  (UPDATE)* 00260000
+      *                                                               * 00270000
+      ***************************************************************** 00280000
+      *             PROGRAM CHANGE LOG                                * 00290000
+      *             -------------------                               * 00300000
+      *                                                               * 00310000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00320000
+      *  --------   --------------------  --------------------------  * 00330000
+      *  08/09/26   R. MCALLEN            NEW PROGRAM - NIGHTLY        * 00340000
+      *                                   CUSTOMER TOTALS RECON        * 00350000
+      *                                                               * 00360000
+      ***************************************************************** 00370000
+           EJECT                                                        00380000
+       ENVIRONMENT DIVISION.                                            00390000
+                                                                        00400000
+       INPUT-OUTPUT SECTION.                                            00410000
+                                                                        00420000
+       FILE-CONTROL.                                                    00430000
+                                                                        00440000
+           SELECT CONTROL-CARD         ASSIGN TO ICNTLCRD.              00450000
+                                                                        00460000
+           SELECT VSAM-CUSTOMER        ASSIGN TO VCUSTOMR               00470000
+                                       ORGANIZATION IS INDEXED          00480000
+                                       ACCESS IS DYNAMIC                00490000
+                                       RECORD KEY IS CUSTOMER-KEY       00500000
+                                       FILE STATUS IS WS-CUSTOMR-STATUS.00510000
+           EJECT                                                        00520000
+       DATA DIVISION.                                                   00530000
+                                                                        00540000
+       FILE SECTION.                                                    00550000
+                                                                        00560000
+       FD CONTROL-CARD                                                  00570000
+           LABEL RECORDS ARE STANDARD                                   00580000
+           RECORDING MODE IS F                                          00590000
+           RECORD CONTAINS 80 CHARACTERS                                00600000
+           BLOCK CONTAINS 27920 CHARACTERS.                             00610000
+                                                                        00620000
+       01  CONTROL-CARD-REC            PIC X(80).                       00630000
+                                                                        00640000
+       FD  VSAM-CUSTOMER                                                00650000
+           RECORD CONTAINS 734 CHARACTERS.                              00660000
+                                                                        00670000
+           COPY VCUSTOMR.                                               00680000
+           EJECT                                                        00690000
+       WORKING-STORAGE SECTION.                                         00700000
+                                                                        00710000
+      ***************************************************************** 00720000
+      *    SWITCHES                                                   * 00730000
+      ***************************************************************** 00740000
+                                                                        00750000
+       01  WS-SWITCHES.                                                 00760000
+           05  WS-END-OF-ORDER1-SW     PIC X     VALUE 'N'.             00770000
+               88  END-OF-ORDER1                 VALUE 'Y'.             00780000
+           05  WS-END-OF-ORDER2-SW     PIC X     VALUE 'N'.             00790000
+               88  END-OF-ORDER2                 VALUE 'Y'.             00800000
+           05  WS-CORRECT-SW           PIC X     VALUE 'N'.             00810000
+               88  CORRECT-MODE                  VALUE 'Y'.             00820000
+           EJECT                                                        00830000
+      ***************************************************************** 00840000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00850000
+      ***************************************************************** 00860000
+                                                                        00870000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00880000
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00890000
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.          00900000
+           03  WS-CUSTOMR-STATUS       PIC XX    VALUE SPACES.          00910000
+               88  CUSTOMER-OK                   VALUE '  ' '00'.       00920000
+               88  CUSTOMER-NOTFOUND             VALUE '23'.            00930000
+           03  WS-OP-STATUS            PIC XX    VALUE SPACES.          00940000
+               88  OP-GOOD-RETURN                VALUE '  '.            00950000
+               88  OP-END-OF-DATABASE            VALUE 'GB'.            00960000
+               88  OP-SEGMENT-NOT-FOUND          VALUE 'GE'.            00970000
+           03  WS-ORDER1-CNT           PIC S9(7) VALUE +0       COMP-3. 00980000
+           03  WS-ORDER2-CNT           PIC S9(7) VALUE +0       COMP-3. 00990000
+           03  WS-MISMATCH-CNT         PIC S9(5) VALUE +0       COMP-3. 01000000
+           03  WS-CORRECTED-CNT        PIC S9(5) VALUE +0       COMP-3. 01010000
+           03  WS-NOTFOUND-CNT         PIC S9(5) VALUE +0       COMP-3. 01020000
+           03  WS-SUB                  PIC S9(4) VALUE +0       COMP.   01030000
+           03  WS-DATE.                                                 01040000
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          01050000
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          01060000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          01070000
+           EJECT                                                        01080000
+      ***************************************************************** 01090000
+      *    CONTROL CARD AREA                                          * 01100000
+      ***************************************************************** 01110000
+                                                                        01120000
+       01  WS-CONTROL-CARD.                                             01130000
+           03  FILLER                  PIC X(8)  VALUE 'CORRECT='.      01140000
+           03  WS-CC-CORRECT           PIC X     VALUE 'N'.             01150000
+           EJECT                                                        01160000
+      ***************************************************************** 01170000
+      *    CUSTOMER ORDER-TOTALS ACCUMULATOR TABLE                    * 01180000
+      ***************************************************************** 01190000
+                                                                        01200000
+       01  WS-CUSTOMER-TOTALS-CONTROL.                                  01210000
+           05  WS-CT-MAX               PIC S9(4) COMP VALUE +500.       01220000
+           05  WS-CT-CNT               PIC S9(4) COMP VALUE +0.         01230000
+           05  WS-CT-OVERFLOW-SW       PIC X     VALUE 'N'.             01240000
+               88  CT-TABLE-OVERFLOWED           VALUE 'Y'.             01250000
+                                                                        01260000
+       01  WS-CUSTOMER-TOTALS-TABLE.                                    01270000
+           05  WS-CT-ENTRY             OCCURS 500 TIMES                 01280000
+                                       INDEXED BY WS-CT-IDX.            01290000
+               10  WS-CT-CUSTOMER-KEY.                                  01300000
+                   15  WS-CT-CUST-PREFIX  PIC 9(05).                    01310000
+                   15  WS-CT-CUST-ID      PIC X(32).                    01320000
+               10  WS-CT-ORDER-COUNT   PIC S9(5)      COMP-3.           01330000
+               10  WS-CT-DOLLAR-TOTAL  PIC S9(9)V99   COMP-3.           01340000
+           EJECT                                                        01350000
+      ***************************************************************** 01360000
+      *    DISPLAY AREA                                               * 01370000
+      ***************************************************************** 01380000
+                                                                        01390000
+       01  WS-DISPLAY-LINES.                                            01400000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         01410000
+           03  WS-DL-BLANK.                                             01420000
+               05  FILLER         PIC X(01) VALUE '*'.                  01430000
+               05  FILLER         PIC X(78) VALUE SPACES.               01440000
+               05  FILLER         PIC X(01) VALUE '*'.                  01450000
+           03  WS-DL-LINE.                                              01460000
+               05  FILLER         PIC X(01) VALUE '*'.                  01470000
+               05  WS-DL-LINE-TEXT                                      01480000
+                                  PIC X(78) VALUE SPACES.               01490000
+               05  FILLER         PIC X(01) VALUE '*'.                  01500000
+           03  WS-DL-RUN-DATE.                                          01510000
+               05  FILLER         PIC X(01) VALUE '*'.                  01520000
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               01530000
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               01540000
+               05  FILLER         PIC X(01) VALUE '/'.                  01550000
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               01560000
+               05  FILLER         PIC X(01) VALUE '/'.                  01570000
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               01580000
+               05  FILLER         PIC X(56) VALUE SPACES.               01590000
+               05  FILLER         PIC X(01) VALUE '*'.                  01600000
+           03  WS-DL-TOTAL.                                             01610000
+               05  FILLER         PIC X(01) VALUE '*'.                  01620000
+               05  FILLER         PIC X(45) VALUE SPACES.               01630000
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          01640000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01650000
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               01660000
+               05  FILLER         PIC X(01) VALUE '*'.                  01670000
+           03  WS-DL-MISMATCH-HDG.                                      01680000
+               05  FILLER         PIC X(9)  VALUE 'CUSTOMER '.          01690000
+               05  FILLER         PIC X(9)  VALUE 'PREFIX   '.          01700000
+               05  FILLER         PIC X(34) VALUE                       01710000
+                   'CUSTOMER ID                      '.                 01720000
+               05  FILLER         PIC X(9)  VALUE 'STORED   '.          01730000
+               05  FILLER         PIC X(9)  VALUE 'ACTUAL   '.          01740000
+               05  FILLER         PIC X(12) VALUE 'STORED $    '.       01750000
+               05  FILLER         PIC X(12) VALUE 'ACTUAL $    '.       01760000
+               05  FILLER         PIC X(8)  VALUE 'ACTION'.             01770000
+           03  WS-DL-MISMATCH-DTL.                                      01780000
+               05  WS-DL-M-PREFIX PIC 9(05).                            01790000
+               05  FILLER         PIC X(04) VALUE SPACES.               01800000
+               05  WS-DL-M-ID     PIC X(32).                            01810000
+               05  FILLER         PIC X(02) VALUE SPACES.               01820000
+               05  WS-DL-M-S-CNT  PIC ZZ,ZZ9.                           01830000
+               05  FILLER         PIC X(04) VALUE SPACES.               01840000
+               05  WS-DL-M-A-CNT  PIC ZZ,ZZ9.                           01850000
+               05  FILLER         PIC X(04) VALUE SPACES.               01860000
+               05  WS-DL-M-S-AMT  PIC Z,ZZZ,ZZ9.99.                     01870000
+               05  FILLER         PIC X(02) VALUE SPACES.               01880000
+               05  WS-DL-M-A-AMT  PIC Z,ZZZ,ZZ9.99.                     01890000
+               05  FILLER         PIC X(02) VALUE SPACES.               01900000
+               05  WS-DL-M-ACTION PIC X(10) VALUE SPACES.               01910000
+           EJECT                                                        01920000
+      ***************************************************************** 01930000
+      *    IMS FUNCTION DEFINITIONS                                   * 01940000
+      ***************************************************************** 01950000
+                                                                        01960000
+       01  ORDER-SSA-UNQUAL.                                            01970000
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.         01980000
+           03  FILLER                  PIC X     VALUE SPACES.          01990000
+           EJECT                                                        02000000
+      ***************************************************************** 02010000
+      *    IMS RECORD AREAS                                           * 02020000
+      ***************************************************************** 02030000
+                                                                        02040000
+           COPY ORDER.                                                  02050000
+           EJECT                                                        02060000
+      ***************************************************************** 02070000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 02080000
+      ***************************************************************** 02090000
+                                                                        02100000
+           COPY PDAERRWS.                                               02110000
+                                                                        02120000
+       01  WS-PDA-BATCH-ERROR-01.                                       02130000
+           05  FILLER             PIC X     VALUE SPACES.               02140000
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             02150000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          02160000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB19'.             02170000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      02180000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               02190000
+                                                                        02200000
+       01  WS-PDA-BATCH-ERROR-02.                                       02210000
+           05  FILLER             PIC X(8)  VALUE SPACES.               02220000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               02230000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   02240000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               02250000
+           EJECT                                                        02260000
+      ***************************************************************** 02270000
+      *    LINKAGE SECTION                                            * 02280000
+      ***************************************************************** 02290000
+                                                                        02300000
+       LINKAGE SECTION.                                                 02310000
+                                                                        02320000
+      ****************************************************************  02330000
+      *****  I-O PCB                                                    02340000
+      ****************************************************************  02350000
+                                                                        02360000
+       01  IO-PCB.                                                      02370000
+           05  FILLER                  PIC X(10) VALUE SPACES.          02380000
+           05  IO-STATUS               PIC XX    VALUE SPACES.          02390000
+           05  FILLER                  PIC X(20) VALUE SPACES.          02400000
+                                                                        02410000
+      ****************************************************************  02420000
+      *****  ORDER1DB PCB (CICS PATH)                                   02430000
+      ****************************************************************  02440000
+                                                                        02450000
+           COPY PCBORDER.                                               02460000
+                                                                        02470000
+      ****************************************************************  02480000
+      *****  ORDER2DB PCB (IMS/DC PATH) - SAME MASK SHAPE AS PCBORDER,  02490000
+      *****  BUT A SEPARATE PCB IS REQUIRED SINCE THE PSB THIS PROGRAM  02500000
+      *****  IS SCHEDULED UNDER CARRIES ONE PCB PER DATABASE            02510000
+      ****************************************************************  02520000
+                                                                        02530000
+       01  ORDER2-PCB.                                                  02540000
+           05  OP2-DBDNAME             PIC X(8)  VALUE SPACES.          02550000
+           05  OP2-SEG-LEVEL           PIC XX    VALUE SPACES.          02560000
+           05  OP2-STATUS              PIC XX    VALUE SPACES.          02570000
+           05  FILLER                  PIC X(8)  VALUE SPACES.          02580000
+           05  OP2-SEG-NAME            PIC X(8)  VALUE SPACES.          02590000
+           05  FILLER                  PIC X(8)  VALUE SPACES.          02600000
+           05  OP2-FEEDBACK-AREA       PIC X(80) VALUE SPACES.          02610000
+           EJECT                                                        02620000
+      ***************************************************************** 02630000
+      *    P R O C E D U R E    D I V I S I O N                       * 02640000
+      ***************************************************************** 02650000
+                                                                        02660000
+       PROCEDURE DIVISION.                                              02670000
+                                                                        02680000
+      ***************************************************************** 02690000
+      *                                                               * 02700000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 02710000
+      *                                                               * 02720000
+      *    FUNCTION :  PROGRAM ENTRY.  ACCUMULATE TRUE ORDER COUNTS   * 02730000
+      *                AND DOLLAR TOTALS PER CUSTOMER FROM ORDER1DB   * 02740000
+      *                AND ORDER2DB, THEN COMPARE AND OPTIONALLY      * 02750000
+      *                CORRECT EACH CUSTOMER-RECORD ON VSAM-CUSTOMER. * 02760000
+      *                                                               * 02770000
+      *    CALLED BY:  NONE                                           * 02780000
+      *                                                               * 02790000
+      ***************************************************************** 02800000
+                                                                        02810000
+       P00000-MAINLINE.                                                 02820000
+                                                                        02830000
+           ENTRY 'DLITCBL' USING                                        02840000
+                           IO-PCB                                       02850000
+                           ORDER-PCB                                    02860000
+                           ORDER2-PCB.                                  02870000
+                                                                        02880000
+           OPEN INPUT CONTROL-CARD.                                     02890000
+                                                                        02900000
+           READ CONTROL-CARD INTO WS-CONTROL-CARD                       02910000
+               AT END                                                   02920000
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     02930000
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      02940000
+                   MOVE 'NO CONTROL FOUND' TO WPBE-MESSAGE              02950000
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               02960000
+                                                                        02970000
+           CLOSE CONTROL-CARD.                                          02980000
+                                                                        02990000
+           IF WS-CC-CORRECT = 'Y'                                       03000000
+               MOVE 'Y' TO WS-CORRECT-SW                                03010000
+           ELSE                                                         03020000
+               MOVE 'N' TO WS-CORRECT-SW                                03030000
+           END-IF.                                                      03040000
+                                                                        03050000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  03060000
+                                                                        03070000
+           DISPLAY ' '.                                                 03080000
+           DISPLAY WS-DL-ASTERISK.                                      03090000
+           DISPLAY WS-DL-BLANK.                                         03100000
+           MOVE '  PDAB19 - NIGHTLY CUSTOMER TOTALS RECONCILIATION'     03110000
+               TO WS-DL-LINE-TEXT.                                      03120000
+           DISPLAY WS-DL-LINE.                                          03130000
+           MOVE SPACES TO WS-DL-RUN-DATE.                               03140000
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      03150000
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        03160000
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            03170000
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          03180000
+           DISPLAY WS-DL-RUN-DATE.                                      03190000
+           IF CORRECT-MODE                                              03200000
+               MOVE '  MODE = CORRECT (MISMATCHES WILL BE REWRITTEN)'   03210000
+                   TO WS-DL-LINE-TEXT                                   03220000
+           ELSE                                                         03230000
+               MOVE '  MODE = REPORT ONLY (NO RECORDS WILL BE CHANGED)' 03240000
+                   TO WS-DL-LINE-TEXT                                   03250000
+           END-IF.                                                      03260000
+           DISPLAY WS-DL-LINE.                                          03270000
+           DISPLAY WS-DL-BLANK.                                         03280000
+           DISPLAY WS-DL-ASTERISK.                                      03290000
+           DISPLAY ' '.                                                 03300000
+                                                                        03310000
+           PERFORM P10000-ACCUMULATE-ORDER1DB THRU P10000-EXIT.         03320000
+           PERFORM P20000-ACCUMULATE-ORDER2DB THRU P20000-EXIT.         03330000
+                                                                        03340000
+           DISPLAY ' '.                                                 03350000
+           DISPLAY WS-DL-ASTERISK.                                      03360000
+                                                                        03370000
+           MOVE 'ORDER1DB RECORDS SCANNED' TO WS-DL-T-TITLE.            03380000
+           MOVE WS-ORDER1-CNT TO WS-DL-T-CNT.                           03390000
+           DISPLAY WS-DL-TOTAL.                                         03400000
+                                                                        03410000
+           MOVE 'ORDER2DB RECORDS SCANNED' TO WS-DL-T-TITLE.            03420000
+           MOVE WS-ORDER2-CNT TO WS-DL-T-CNT.                           03430000
+           DISPLAY WS-DL-TOTAL.                                         03440000
+                                                                        03450000
+           MOVE 'DISTINCT CUSTOMERS FOUND' TO WS-DL-T-TITLE.            03460000
+           MOVE WS-CT-CNT TO WS-DL-T-CNT.                               03470000
+           DISPLAY WS-DL-TOTAL.                                         03480000
+                                                                        03490000
+           DISPLAY WS-DL-ASTERISK.                                      03500000
+                                                                        03510000
+           IF CT-TABLE-OVERFLOWED                                       03520000
+               DISPLAY ' '                                              03530000
+               DISPLAY '*** WARNING - CUSTOMER TOTALS TABLE FULL AT '   03540000
+                   WS-CT-MAX ' ENTRIES - SOME CUSTOMERS WERE NOT '      03550000
+                   'RECONCILED THIS RUN ***'                            03560000
+           END-IF.                                                      03570000
+                                                                        03580000
+           OPEN I-O VSAM-CUSTOMER.                                      03590000
+                                                                        03600000
+           DISPLAY ' '.                                                 03610000
+           DISPLAY WS-DL-MISMATCH-HDG.                                  03620000
+                                                                        03630000
+           PERFORM P30000-RECONCILE-CUSTOMER THRU P30000-EXIT           03640000
+               VARYING WS-CT-IDX FROM 1 BY 1                            03650000
+               UNTIL WS-CT-IDX > WS-CT-CNT.                             03660000
+                                                                        03670000
+           CLOSE VSAM-CUSTOMER.                                         03680000
+                                                                        03690000
+           DISPLAY ' '.                                                 03700000
+           DISPLAY WS-DL-ASTERISK.                                      03710000
+                                                                        03720000
+           MOVE 'CUSTOMERS MISMATCHED' TO WS-DL-T-TITLE.                03730000
+           MOVE WS-MISMATCH-CNT TO WS-DL-T-CNT.                         03740000
+           DISPLAY WS-DL-TOTAL.                                         03750000
+                                                                        03760000
+           MOVE 'CUSTOMERS CORRECTED' TO WS-DL-T-TITLE.                 03770000
+           MOVE WS-CORRECTED-CNT TO WS-DL-T-CNT.                        03780000
+           DISPLAY WS-DL-TOTAL.                                         03790000
+                                                                        03800000
+           MOVE 'CUSTOMERS NOT FOUND' TO WS-DL-T-TITLE.                 03810000
+           MOVE WS-NOTFOUND-CNT TO WS-DL-T-CNT.                         03820000
+           DISPLAY WS-DL-TOTAL.                                         03830000
+                                                                        03840000
+           DISPLAY WS-DL-ASTERISK.                                      03850000
+           DISPLAY ' '.                                                 03860000
+                                                                        03870000
+           GOBACK.                                                      03880000
+                                                                        03890000
+       P00000-EXIT.                                                     03900000
+           EXIT.                                                        03910000
+           EJECT                                                        03920000
+      ***************************************************************** 03930000
+      *                                                               * 03940000
+      *    PARAGRAPH:  P10000-ACCUMULATE-ORDER1DB                     * 03950000
+      *                                                               * 03960000
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 03970000
+      *                ORDER ROOT SEGMENT ON ORDER1DB, ACCUMULATING   * 03980000
+      *                COUNT AND DOLLAR TOTAL PER CUSTOMER.           * 03990000
+      *                                                               * 04000000
+      *    CALLED BY:  P00000-MAINLINE                                * 04010000
+      *                                                               * 04020000
+      ***************************************************************** 04030000
+                                                                        04040000
+       P10000-ACCUMULATE-ORDER1DB.                                      04050000
+                                                                        04060000
+           PERFORM P10100-GET-NEXT-ORDER1 THRU P10100-EXIT              04070000
+               UNTIL END-OF-ORDER1.                                     04080000
+                                                                        04090000
+       P10000-EXIT.                                                     04100000
+           EXIT.                                                        04110000
+           EJECT                                                        04120000
+      ***************************************************************** 04130000
+      *                                                               * 04140000
+      *    PARAGRAPH:  P10100-GET-NEXT-ORDER1                         * 04150000
+      *                                                               * 04160000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 04170000
+      *                FROM ORDER1DB AND ACCUMULATE ITS TOTALS.       * 04180000
+      *                                                               * 04190000
+      *    CALLED BY:  P10000-ACCUMULATE-ORDER1DB                     * 04200000
+      *                                                               * 04210000
+      ***************************************************************** 04220000
+                                                                        04230000
+       P10100-GET-NEXT-ORDER1.                                          04240000
+                                                                        04250000
+           CALL 'CBLTDLI' USING                                         04260000
+                          WS-GN                                         04270000
+                          ORDER-PCB                                     04280000
+                          ORDER-SEGMENT                                 04290000
+                          ORDER-SSA-UNQUAL                              04300000
+           END-CALL.                                                    04310000
+                                                                        04320000
+           MOVE OP-STATUS TO WS-OP-STATUS.                              04330000
+                                                                        04340000
+           EVALUATE TRUE                                                04350000
+               WHEN OP-GOOD-RETURN                                      04360000
+                   PERFORM P40000-ACCUMULATE-ORDER THRU P40000-EXIT     04370000
+                   ADD +1 TO WS-ORDER1-CNT                              04380000
+               WHEN OP-END-OF-DATABASE                                  04390000
+               WHEN OP-SEGMENT-NOT-FOUND                                04400000
+                   MOVE 'Y' TO WS-END-OF-ORDER1-SW                      04410000
+               WHEN OTHER                                               04420000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      04430000
+                   MOVE 'PDAB19' TO WPIE-PROGRAM-ID                     04440000
+                   MOVE 'P10100' TO WPIE-PARAGRAPH                      04450000
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   04460000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    04470000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    04480000
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                04490000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         04500000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                04510000
+           END-EVALUATE.                                                04520000
+                                                                        04530000
+       P10100-EXIT.                                                     04540000
+           EXIT.                                                        04550000
+           EJECT                                                        04560000
+      ***************************************************************** 04570000
+      *                                                               * 04580000
+      *    PARAGRAPH:  P20000-ACCUMULATE-ORDER2DB                     * 04590000
+      *                                                               * 04600000
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 04610000
+      *                ORDER ROOT SEGMENT ON ORDER2DB, ACCUMULATING   * 04620000
+      *                COUNT AND DOLLAR TOTAL PER CUSTOMER.           * 04630000
+      *                                                               * 04640000
+      *    CALLED BY:  P00000-MAINLINE                                * 04650000
+      *                                                               * 04660000
+      ***************************************************************** 04670000
+                                                                        04680000
+       P20000-ACCUMULATE-ORDER2DB.                                      04690000
+                                                                        04700000
+           PERFORM P20100-GET-NEXT-ORDER2 THRU P20100-EXIT              04710000
+               UNTIL END-OF-ORDER2.                                     04720000
+                                                                        04730000
+       P20000-EXIT.                                                     04740000
+           EXIT.                                                        04750000
+           EJECT                                                        04760000
+      ***************************************************************** 04770000
+      *                                                               * 04780000
+      *    PARAGRAPH:  P20100-GET-NEXT-ORDER2                         * 04790000
+      *                                                               * 04800000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 04810000
+      *                FROM ORDER2DB AND ACCUMULATE ITS TOTALS.       * 04820000
+      *                                                               * 04830000
+      *    CALLED BY:  P20000-ACCUMULATE-ORDER2DB                     * 04840000
+      *                                                               * 04850000
+      ***************************************************************** 04860000
+                                                                        04870000
+       P20100-GET-NEXT-ORDER2.                                          04880000
+                                                                        04890000
+           CALL 'CBLTDLI' USING                                         04900000
+                          WS-GN                                         04910000
+                          ORDER2-PCB                                    04920000
+                          ORDER-SEGMENT                                 04930000
+                          ORDER-SSA-UNQUAL                              04940000
+           END-CALL.                                                    04950000
+                                                                        04960000
+           MOVE OP2-STATUS TO WS-OP-STATUS.                             04970000
+                                                                        04980000
+           EVALUATE TRUE                                                04990000
+               WHEN OP-GOOD-RETURN                                      05000000
+                   PERFORM P40000-ACCUMULATE-ORDER THRU P40000-EXIT     05010000
+                   ADD +1 TO WS-ORDER2-CNT                              05020000
+               WHEN OP-END-OF-DATABASE                                  05030000
+               WHEN OP-SEGMENT-NOT-FOUND                                05040000
+                   MOVE 'Y' TO WS-END-OF-ORDER2-SW                      05050000
+               WHEN OTHER                                               05060000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      05070000
+                   MOVE 'PDAB19' TO WPIE-PROGRAM-ID                     05080000
+                   MOVE 'P20100' TO WPIE-PARAGRAPH                      05090000
+                   MOVE OP2-STATUS TO WPIE-STATUS-CODE                  05100000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    05110000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    05120000
+                   MOVE 'ORDER2DB' TO WPIE-DATABASE-NAME                05130000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         05140000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                05150000
+           END-EVALUATE.                                                05160000
+                                                                        05170000
+       P20100-EXIT.                                                     05180000
+           EXIT.                                                        05190000
+           EJECT                                                        05200000
+      ***************************************************************** 05210000
+      *                                                               * 05220000
+      *    PARAGRAPH:  P30000-RECONCILE-CUSTOMER                      * 05230000
+      *                                                               * 05240000
+      *    FUNCTION :  READ ONE ACCUMULATED CUSTOMER ENTRY, COMPARE   * 05250000
+      *                IT AGAINST THE STORED CUSTOMER-RECORD TOTALS,  * 05260000
+      *                REPORT ANY MISMATCH, AND REWRITE THE RECORD    * 05270000
+      *                WITH THE RECOMPUTED TOTALS WHEN CORRECT-MODE   * 05280000
+      *                IS ACTIVE.                                     * 05290000
+      *                                                               * 05300000
+      *    CALLED BY:  P00000-MAINLINE                                * 05310000
+      *                                                               * 05320000
+      ***************************************************************** 05330000
+                                                                        05340000
+       P30000-RECONCILE-CUSTOMER.                                       05350000
+                                                                        05360000
+           MOVE WS-CT-CUST-PREFIX (WS-CT-IDX) TO CUSTOMER-PREFIX.       05370000
+           MOVE WS-CT-CUST-ID (WS-CT-IDX)     TO CUSTOMER-ID.           05380000
+                                                                        05390000
+           READ VSAM-CUSTOMER.                                          05400000
+                                                                        05410000
+           IF CUSTOMER-NOTFOUND                                         05420000
+               ADD +1 TO WS-NOTFOUND-CNT                                05430000
+               GO TO P30000-EXIT                                        05440000
+           END-IF.                                                      05450000
+                                                                        05460000
+           IF NOT CUSTOMER-OK                                           05470000
+               MOVE 'P30000' TO WPBE-PARAGRAPH                          05480000
+               MOVE 'READ VSAM-CUSTOMER FAILED' TO WPBE-MESSAGE         05490000
+               MOVE WS-CUSTOMR-STATUS TO WPBE-FILE-STATUS               05500000
+               PERFORM P99999-ABEND THRU P99999-EXIT                    05510000
+           END-IF.                                                      05520000
+                                                                        05530000
+           IF CUSTOMER-TOTAL-ORDER-COUNT = WS-CT-ORDER-COUNT (WS-CT-IDX)05540000
+               AND CUSTOMER-TOTAL-DOLLAR-AMT =                          05550000
+                   WS-CT-DOLLAR-TOTAL (WS-CT-IDX)                       05560000
+               GO TO P30000-EXIT                                        05570000
+           END-IF.                                                      05580000
+                                                                        05590000
+           ADD +1 TO WS-MISMATCH-CNT.                                   05600000
+                                                                        05610000
+           MOVE CUSTOMER-PREFIX               TO WS-DL-M-PREFIX.        05620000
+           MOVE CUSTOMER-ID                   TO WS-DL-M-ID.            05630000
+           MOVE CUSTOMER-TOTAL-ORDER-COUNT    TO WS-DL-M-S-CNT.         05640000
+           MOVE WS-CT-ORDER-COUNT (WS-CT-IDX) TO WS-DL-M-A-CNT.         05650000
+           MOVE CUSTOMER-TOTAL-DOLLAR-AMT     TO WS-DL-M-S-AMT.         05660000
+           MOVE WS-CT-DOLLAR-TOTAL (WS-CT-IDX) TO WS-DL-M-A-AMT.        05670000
+                                                                        05680000
+           IF CORRECT-MODE                                              05690000
+               MOVE WS-CT-ORDER-COUNT (WS-CT-IDX)                       05700000
+                   TO CUSTOMER-TOTAL-ORDER-COUNT                        05710000
+               MOVE WS-CT-DOLLAR-TOTAL (WS-CT-IDX)                      05720000
+                   TO CUSTOMER-TOTAL-DOLLAR-AMT                         05730000
+                                                                        05740000
+               REWRITE CUSTOMER-RECORD                                  05750000
+                                                                        05760000
+               IF WS-CUSTOMR-STATUS NOT = '00'                          05770000
+                   MOVE 'P30000' TO WPBE-PARAGRAPH                      05780000
+                   MOVE 'REWRITE VSAM-CUSTOMER FAILED' TO WPBE-MESSAGE  05790000
+                   MOVE WS-CUSTOMR-STATUS TO WPBE-FILE-STATUS           05800000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                05810000
+               END-IF                                                   05820000
+                                                                        05830000
+               ADD +1 TO WS-CORRECTED-CNT                               05840000
+               MOVE 'CORRECTED' TO WS-DL-M-ACTION                       05850000
+           ELSE                                                         05860000
+               MOVE 'REPORTED' TO WS-DL-M-ACTION                        05870000
+           END-IF.                                                      05880000
+                                                                        05890000
+           DISPLAY WS-DL-MISMATCH-DTL.                                  05900000
+                                                                        05910000
+       P30000-EXIT.                                                     05920000
+           EXIT.                                                        05930000
+           EJECT                                                        05940000
+      ***************************************************************** 05950000
+      *                                                               * 05960000
+      *    PARAGRAPH:  P40000-ACCUMULATE-ORDER                        * 05970000
+      *                                                               * 05980000
+      *    FUNCTION :  FOLD THE CURRENT ORDER-SEGMENT'S CUSTOMER KEY  * 05990000
+      *                AND TOTAL AMOUNT INTO THE IN-MEMORY CUSTOMER   * 06000000
+      *                TOTALS TABLE, ADDING A NEW ENTRY IF THIS       * 06010000
+      *                CUSTOMER HAS NOT BEEN SEEN YET IN THIS RUN.    * 06020000
+      *                                                               * 06030000
+      *    CALLED BY:  P10100-GET-NEXT-ORDER1                         * 06040000
+      *                P20100-GET-NEXT-ORDER2                         * 06050000
+      *                                                               * 06060000
+      ***************************************************************** 06070000
+                                                                        06080000
+       P40000-ACCUMULATE-ORDER.                                         06090000
+                                                                        06100000
+           MOVE +0 TO WS-SUB.                                           06110000
+                                                                        06120000
+           PERFORM P40100-FIND-ENTRY THRU P40100-EXIT                   06130000
+               VARYING WS-SUB FROM 1 BY 1                               06140000
+               UNTIL WS-SUB > WS-CT-CNT.                                06150000
+                                                                        06160000
+           IF WS-SUB > WS-CT-CNT                                        06170000
+               IF WS-CT-CNT < WS-CT-MAX                                 06180000
+                   ADD +1 TO WS-CT-CNT                                  06190000
+                   MOVE WS-CT-CNT TO WS-SUB                             06200000
+                   MOVE ORDER-CUSTOMER-PREFIX                           06210000
+                       TO WS-CT-CUST-PREFIX (WS-SUB)                    06220000
+                   MOVE ORDER-CUSTOMER-ID                               06230000
+                       TO WS-CT-CUST-ID (WS-SUB)                        06240000
+                   MOVE +0 TO WS-CT-ORDER-COUNT (WS-SUB)                06250000
+                   MOVE +0 TO WS-CT-DOLLAR-TOTAL (WS-SUB)               06260000
+               ELSE                                                     06270000
+                   MOVE 'Y' TO WS-CT-OVERFLOW-SW                        06280000
+                   GO TO P40000-EXIT                                    06290000
+               END-IF                                                   06300000
+           END-IF.                                                      06310000
+                                                                        06320000
+           ADD +1 TO WS-CT-ORDER-COUNT (WS-SUB).                        06330000
+           ADD ORDER-TOTAL-AMOUNT TO WS-CT-DOLLAR-TOTAL (WS-SUB).       06340000
+                                                                        06350000
+       P40000-EXIT.                                                     06360000
+           EXIT.                                                        06370000
+           EJECT                                                        06380000
+      ***************************************************************** 06390000
+      *                                                               * 06400000
+      *    PARAGRAPH:  P40100-FIND-ENTRY                              * 06410000
+      *                                                               * 06420000
+      *    FUNCTION :  TEST ONE SLOT OF THE CUSTOMER TOTALS TABLE     * 06430000
+      *                FOR A MATCH ON THE CURRENT ORDER'S CUSTOMER    * 06440000
+      *                KEY.  DROPS OUT OF THE VARYING PERFORM WITH    * 06450000
+      *                WS-SUB LEFT POINTING AT THE MATCH WHEN FOUND.  * 06460000
+      *                                                               * 06470000
+      *    CALLED BY:  P40000-ACCUMULATE-ORDER                        * 06480000
+      *                                                               * 06490000
+      ***************************************************************** 06500000
+                                                                        06510000
+       P40100-FIND-ENTRY.                                               06520000
+                                                                        06530000
+           IF ORDER-CUSTOMER-PREFIX = WS-CT-CUST-PREFIX (WS-SUB)        06540000
+               AND ORDER-CUSTOMER-ID = WS-CT-CUST-ID (WS-SUB)           06550000
+               GO TO P40100-EXIT                                        06560000
+           END-IF.                                                      06570000
+                                                                        06580000
+       P40100-EXIT.                                                     06590000
+           EXIT.                                                        06600000
+           EJECT                                                        06610000
+      ***************************************************************** 06620000
+      *                                                               * 06630000
+      *    PARAGRAPH:  P99999-ABEND                                   * 06640000
+      *                                                               * 06650000
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 06660000
+      *                ERROR HAS BEEN ENCOUNTERED                     * 06670000
+      *                                                               * 06680000
+      *    CALLED BY:  VARIOUS                                        * 06690000
+      *                                                               * 06700000
+      ***************************************************************** 06710000
+                                                                        06720000
+       P99999-ABEND.                                                    06730000
+                                                                        06740000
+           DISPLAY ' '.                                                 06750000
+           DISPLAY WPEA-ERROR-01.                                       06760000
+           DISPLAY WPEA-ERROR-02.                                       06770000
+           DISPLAY WPEA-ERROR-03.                                       06780000
+           DISPLAY WPEA-ERROR-04.                                       06790000
+           DISPLAY WPEA-ERROR-05.                                       06800000
+           DISPLAY WPEA-ERROR-06.                                       06810000
+                                                                        06820000
+           EVALUATE TRUE                                                06830000
+               WHEN PDA-IMS-ERROR                                       06840000
+                   MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT       06850000
+                   DISPLAY WPEA-ERROR-07                                06860000
+                   MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT       06870000
+                   DISPLAY WPEA-ERROR-08                                06880000
+               WHEN OTHER                                               06890000
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     06900000
+                   DISPLAY WPEA-ERROR-07                                06910000
+                   DISPLAY WPEA-ERROR-06                                06920000
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     06930000
+                   DISPLAY WPEA-ERROR-08                                06940000
+           END-EVALUATE.                                                06950000
+                                                                        06960000
+           DISPLAY WPEA-ERROR-09.                                       06970000
+           DISPLAY WPEA-ERROR-10.                                       06980000
+           DISPLAY ' '.                                                 06990000
+                                                                        07000000
+           MOVE 99 TO WS-RETURN-CODE.                                   07010000
+                                                                        07020000
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        07030000
+                                                                        07040000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          07050000
+                                                                        07060000
+           GOBACK.                                                      07070000
+                                                                        07080000
+       P99999-EXIT.                                                     07090000
+           EXIT.                                                        07100000
+       EJECT                                                            07110000
