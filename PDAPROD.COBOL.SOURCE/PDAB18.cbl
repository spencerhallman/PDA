@@ -0,0 +1,479 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. PDAB18.                                              00020000
+      *                                                                 00030000
+      ***************************************************************** 00040000
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00050000
+      *                       COMPUWARE CORPORATION                   * 00060000
+      *                                                               * 00070000
+      * PROGRAM :   PDAB18                                            * 00080000
+      *                                                               * 00090000
+      * FUNCTION:   PROGRAM PDAB18 IS A NIGHTLY BATCH PROGRAM THAT    * 00100000
+      *             REBUILDS THE VRPTORDR REPORTING EXTRACT.  THE     * 00110000
+      *             ORDER ROOT SEGMENT IS SCANNED SEQUENTIALLY AND    * 00120000
+      *             UNQUALIFIED, FIRST ON ORDER1DB (THE CICS PATH)    * 00130000
+      *             AND THEN ON ORDER2DB (THE IMS/DC PATH), AND ONE   * 00140000
+      *             REPORT-ORDER-RECORD IS WRITTEN PER ORDER SEGMENT  * 00150000
+      *             FOUND, SO DOWNSTREAM REPORTING TOOLS HAVE A FLAT  * 00160000
+      *             SEQUENTIAL FILE TO READ INSTEAD OF NEEDING        * 00170000
+      *             IMS/DLI ACCESS OF THEIR OWN.  THE OUTPUT FILE IS  * 00180000
+      *             COMPLETELY REBUILT EACH RUN.                      * 00190000
+      *                                                               * 00200000
+      * FILES   :   ORDER DATABASE (ORDER1DB)  -  IMS     (INPUT)     * 00210000
+      *             ORDER DATABASE (ORDER2DB)  -  IMS     (INPUT)     * 00220000
+      *             VRPTORDR EXTRACT           -  SEQUENTIAL (OUTPUT) * 00230000
+      *                                                               * 00240000
+      ***************************************************************** 00250000
+      *             PROGRAM CHANGE LOG                                * 00260000
+      *             -------------------                               * 00270000
+      *                                                               * 00280000
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00290000
+      *  --------   --------------------  --------------------------  * 00300000
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00310000
+      *                                                               * 00320000
+      ***************************************************************** 00330000
+           EJECT                                                        00340000
+       ENVIRONMENT DIVISION.                                            00350000
+                                                                        00360000
+       INPUT-OUTPUT SECTION.                                            00370000
+                                                                        00380000
+       FILE-CONTROL.                                                    00390000
+                                                                        00400000
+           SELECT OUTPUT-REPORT-ORDER  ASSIGN TO ORPTORDR               00410000
+               FILE STATUS IS WS-RPTORDR-STATUS.                        00410100
+           EJECT                                                        00420000
+       DATA DIVISION.                                                   00430000
+                                                                        00440000
+       FILE SECTION.                                                    00450000
+                                                                        00460000
+       FD  OUTPUT-REPORT-ORDER                                          00470000
+           LABEL RECORDS ARE STANDARD                                   00480000
+           RECORDING MODE IS F                                          00490000
+           RECORD CONTAINS 130 CHARACTERS.                              00500000
+                                                                        00510000
+           COPY VRPTORDR.                                               00520000
+           EJECT                                                        00530000
+       WORKING-STORAGE SECTION.                                         00540000
+                                                                        00550000
+      ***************************************************************** 00560000
+      *    SWITCHES                                                   * 00570000
+      ***************************************************************** 00580000
+                                                                        00590000
+       01  WS-SWITCHES.                                                 00600000
+           05  WS-END-OF-ORDER1-SW     PIC X     VALUE 'N'.             00610000
+               88  END-OF-ORDER1                 VALUE 'Y'.             00620000
+           05  WS-END-OF-ORDER2-SW     PIC X     VALUE 'N'.             00630000
+               88  END-OF-ORDER2                 VALUE 'Y'.             00640000
+           EJECT                                                        00650000
+      ***************************************************************** 00660000
+      *    MISCELLANEOUS WORK FIELDS                                  * 00670000
+      ***************************************************************** 00680000
+                                                                        00690000
+       01  WS-MISCELLANEOUS-FIELDS.                                     00700000
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00710000
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.          00720000
+           03  WS-RPTORDR-STATUS       PIC XX    VALUE SPACES.          00730000
+           03  WS-OP-STATUS            PIC XX    VALUE SPACES.          00750000
+               88  OP-GOOD-RETURN                VALUE '  '.            00760000
+               88  OP-END-OF-DATABASE            VALUE 'GB'.            00770000
+               88  OP-SEGMENT-NOT-FOUND          VALUE 'GE'.            00780000
+           03  WS-ORDER1-CNT           PIC S9(7) VALUE +0       COMP-3. 00790000
+           03  WS-ORDER2-CNT           PIC S9(7) VALUE +0       COMP-3. 00800000
+           03  WS-DATE.                                                 00810000
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00820000
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00830000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00840000
+           EJECT                                                        00850000
+      ***************************************************************** 00860000
+      *    DISPLAY AREA                                               * 00870000
+      ***************************************************************** 00880000
+                                                                        00890000
+       01  WS-DISPLAY-LINES.                                            00900000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00910000
+           03  WS-DL-BLANK.                                             00920000
+               05  FILLER         PIC X(01) VALUE '*'.                  00930000
+               05  FILLER         PIC X(78) VALUE SPACES.               00940000
+               05  FILLER         PIC X(01) VALUE '*'.                  00950000
+           03  WS-DL-LINE.                                              00960000
+               05  FILLER         PIC X(01) VALUE '*'.                  00970000
+               05  WS-DL-LINE-TEXT                                      00980000
+                                  PIC X(78) VALUE SPACES.               00990000
+               05  FILLER         PIC X(01) VALUE '*'.                  01000000
+           03  WS-DL-RUN-DATE.                                          01010000
+               05  FILLER         PIC X(01) VALUE '*'.                  01020000
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               01030000
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               01040000
+               05  FILLER         PIC X(01) VALUE '/'.                  01050000
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               01060000
+               05  FILLER         PIC X(01) VALUE '/'.                  01070000
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               01080000
+               05  FILLER         PIC X(56) VALUE SPACES.               01090000
+               05  FILLER         PIC X(01) VALUE '*'.                  01100000
+           03  WS-DL-TOTAL.                                             01110000
+               05  FILLER         PIC X(01) VALUE '*'.                  01120000
+               05  FILLER         PIC X(45) VALUE SPACES.               01130000
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          01140000
+               05  FILLER         PIC X(3)  VALUE ' - '.                01150000
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               01160000
+               05  FILLER         PIC X(01) VALUE '*'.                  01170000
+           EJECT                                                        01180000
+      ***************************************************************** 01190000
+      *    IMS FUNCTION DEFINITIONS                                   * 01200000
+      ***************************************************************** 01210000
+                                                                        01220000
+       01  ORDER-SSA-UNQUAL.                                            01230000
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.         01240000
+           03  FILLER                  PIC X     VALUE SPACES.          01250000
+           EJECT                                                        01260000
+      ***************************************************************** 01270000
+      *    IMS RECORD AREAS                                           * 01280000
+      ***************************************************************** 01290000
+                                                                        01300000
+           COPY ORDER.                                                  01310000
+           EJECT                                                        01320000
+      ***************************************************************** 01330000
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 01340000
+      ***************************************************************** 01350000
+                                                                        01360000
+           COPY PDAERRWS.                                               01370000
+                                                                        01380000
+       01  WS-PDA-BATCH-ERROR-01.                                       01390000
+           05  FILLER             PIC X     VALUE SPACES.               01400000
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             01410000
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          01420000
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB18'.             01430000
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      01440000
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               01450000
+                                                                        01460000
+       01  WS-PDA-BATCH-ERROR-02.                                       01470000
+           05  FILLER             PIC X(8)  VALUE SPACES.               01480000
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               01490000
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   01500000
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               01510000
+           EJECT                                                        01520000
+      ***************************************************************** 01530000
+      *    LINKAGE SECTION                                            * 01540000
+      ***************************************************************** 01550000
+                                                                        01560000
+       LINKAGE SECTION.                                                 01570000
+                                                                        01580000
+      ****************************************************************  01590000
+      *****  I-O PCB                                                    01600000
+      ****************************************************************  01610000
+                                                                        01620000
+       01  IO-PCB.                                                      01630000
+           05  FILLER                  PIC X(10) VALUE SPACES.          01640000
+           05  IO-STATUS               PIC XX    VALUE SPACES.          01650000
+           05  FILLER                  PIC X(20) VALUE SPACES.          01660000
+                                                                        01670000
+      ****************************************************************  01680000
+      *****  ORDER1DB PCB (CICS PATH)                                   01690000
+      ****************************************************************  01700000
+                                                                        01710000
+           COPY PCBORDER.                                               01720000
+                                                                        01730000
+      ****************************************************************  01740000
+      *****  ORDER2DB PCB (IMS/DC PATH) - SAME MASK SHAPE AS PCBORDER,  01750000
+      *****  BUT A SEPARATE PCB IS REQUIRED SINCE THE PSB THIS PROGRAM  01760000
+      *****  IS SCHEDULED UNDER CARRIES ONE PCB PER DATABASE            01770000
+      ****************************************************************  01780000
+                                                                        01790000
+       01  ORDER2-PCB.                                                  01800000
+           05  OP2-DBDNAME             PIC X(8)  VALUE SPACES.          01810000
+           05  OP2-SEG-LEVEL           PIC XX    VALUE SPACES.          01820000
+           05  OP2-STATUS              PIC XX    VALUE SPACES.          01830000
+           05  FILLER                  PIC X(8)  VALUE SPACES.          01840000
+           05  OP2-SEG-NAME            PIC X(8)  VALUE SPACES.          01850000
+           05  FILLER                  PIC X(8)  VALUE SPACES.          01860000
+           05  OP2-FEEDBACK-AREA       PIC X(80) VALUE SPACES.          01870000
+           EJECT                                                        01880000
+      ***************************************************************** 01890000
+      *    P R O C E D U R E    D I V I S I O N                       * 01900000
+      ***************************************************************** 01910000
+                                                                        01920000
+       PROCEDURE DIVISION.                                              01930000
+                                                                        01940000
+      ***************************************************************** 01950000
+      *                                                               * 01960000
+      *    PARAGRAPH:  P00000-MAINLINE                                * 01970000
+      *                                                               * 01980000
+      *    FUNCTION :  PROGRAM ENTRY.  REBUILD THE VRPTORDR EXTRACT   * 01990000
+      *                BY SCANNING ORDER1DB AND THEN ORDER2DB.        * 02000000
+      *                                                               * 02010000
+      *    CALLED BY:  NONE                                           * 02020000
+      *                                                               * 02030000
+      ***************************************************************** 02040000
+                                                                        02050000
+       P00000-MAINLINE.                                                 02060000
+                                                                        02070000
+           ENTRY 'DLITCBL' USING                                        02080000
+                           IO-PCB                                       02090000
+                           ORDER-PCB                                    02100000
+                           ORDER2-PCB.                                  02110000
+                                                                        02120000
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  02130000
+                                                                        02140000
+           DISPLAY ' '.                                                 02150000
+           DISPLAY WS-DL-ASTERISK.                                      02160000
+           DISPLAY WS-DL-BLANK.                                         02170000
+           MOVE '  PDAB18 - NIGHTLY VRPTORDR EXTRACT REBUILD'           02180000
+               TO WS-DL-LINE-TEXT.                                      02190000
+           DISPLAY WS-DL-LINE.                                          02200000
+           MOVE SPACES TO WS-DL-RUN-DATE.                               02210000
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      02220000
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        02230000
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            02240000
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          02250000
+           DISPLAY WS-DL-RUN-DATE.                                      02260000
+           DISPLAY WS-DL-BLANK.                                         02270000
+           DISPLAY WS-DL-ASTERISK.                                      02280000
+           DISPLAY ' '.                                                 02290000
+                                                                        02300000
+           OPEN OUTPUT OUTPUT-REPORT-ORDER.                             02310000
+                                                                        02320000
+           PERFORM P10000-EXTRACT-ORDER1DB THRU P10000-EXIT.            02330000
+           PERFORM P20000-EXTRACT-ORDER2DB THRU P20000-EXIT.            02340000
+                                                                        02350000
+           CLOSE OUTPUT-REPORT-ORDER.                                   02360000
+                                                                        02370000
+           DISPLAY ' '.                                                 02380000
+           DISPLAY WS-DL-ASTERISK.                                      02390000
+                                                                        02400000
+           MOVE 'ORDER1DB RECORDS EXTRACTED' TO WS-DL-T-TITLE.          02410000
+           MOVE WS-ORDER1-CNT TO WS-DL-T-CNT.                           02420000
+           DISPLAY WS-DL-TOTAL.                                         02430000
+                                                                        02440000
+           MOVE 'ORDER2DB RECORDS EXTRACTED' TO WS-DL-T-TITLE.          02450000
+           MOVE WS-ORDER2-CNT TO WS-DL-T-CNT.                           02460000
+           DISPLAY WS-DL-TOTAL.                                         02470000
+                                                                        02480000
+           DISPLAY WS-DL-ASTERISK.                                      02490000
+           DISPLAY ' '.                                                 02500000
+                                                                        02510000
+           GOBACK.                                                      02520000
+                                                                        02530000
+       P00000-EXIT.                                                     02540000
+           EXIT.                                                        02550000
+           EJECT                                                        02560000
+      ***************************************************************** 02570000
+      *                                                               * 02580000
+      *    PARAGRAPH:  P10000-EXTRACT-ORDER1DB                        * 02590000
+      *                                                               * 02600000
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 02610000
+      *                ORDER ROOT SEGMENT ON ORDER1DB AND WRITE A     * 02620000
+      *                REPORT-ORDER-RECORD FOR EACH ONE FOUND.        * 02630000
+      *                                                               * 02640000
+      *    CALLED BY:  P00000-MAINLINE                                * 02650000
+      *                                                               * 02660000
+      ***************************************************************** 02670000
+                                                                        02680000
+       P10000-EXTRACT-ORDER1DB.                                         02690000
+                                                                        02700000
+           PERFORM P10100-GET-NEXT-ORDER1 THRU P10100-EXIT              02710000
+               UNTIL END-OF-ORDER1.                                     02720000
+                                                                        02730000
+       P10000-EXIT.                                                     02740000
+           EXIT.                                                        02750000
+           EJECT                                                        02760000
+      ***************************************************************** 02770000
+      *                                                               * 02780000
+      *    PARAGRAPH:  P10100-GET-NEXT-ORDER1                         * 02790000
+      *                                                               * 02800000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 02810000
+      *                FROM ORDER1DB AND WRITE ITS EXTRACT RECORD.    * 02820000
+      *                                                               * 02830000
+      *    CALLED BY:  P10000-EXTRACT-ORDER1DB                        * 02840000
+      *                                                               * 02850000
+      ***************************************************************** 02860000
+                                                                        02870000
+       P10100-GET-NEXT-ORDER1.                                          02880000
+                                                                        02890000
+           CALL 'CBLTDLI' USING                                         02900000
+                          WS-GN                                         02910000
+                          ORDER-PCB                                     02920000
+                          ORDER-SEGMENT                                 02930000
+                          ORDER-SSA-UNQUAL                              02940000
+           END-CALL.                                                    02950000
+                                                                        02960000
+           MOVE OP-STATUS TO WS-OP-STATUS.                              02970000
+                                                                        02980000
+           EVALUATE TRUE                                                02990000
+               WHEN OP-GOOD-RETURN                                      03000000
+                   PERFORM P30000-WRITE-REPORT-ORDER                    03010000
+                       THRU P30000-EXIT                                 03020000
+                   ADD +1 TO WS-ORDER1-CNT                              03030000
+               WHEN OP-END-OF-DATABASE                                  03040000
+               WHEN OP-SEGMENT-NOT-FOUND                                03050000
+                   MOVE 'Y' TO WS-END-OF-ORDER1-SW                      03060000
+               WHEN OTHER                                               03070000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      03080000
+                   MOVE 'PDAB18' TO WPIE-PROGRAM-ID                     03090000
+                   MOVE 'P10100' TO WPIE-PARAGRAPH                      03100000
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   03110000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    03120000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    03130000
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                03140000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         03150000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                03160000
+           END-EVALUATE.                                                03170000
+                                                                        03180000
+       P10100-EXIT.                                                     03190000
+           EXIT.                                                        03200000
+           EJECT                                                        03210000
+      ***************************************************************** 03220000
+      *                                                               * 03230000
+      *    PARAGRAPH:  P20000-EXTRACT-ORDER2DB                        * 03240000
+      *                                                               * 03250000
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 03260000
+      *                ORDER ROOT SEGMENT ON ORDER2DB AND WRITE A     * 03270000
+      *                REPORT-ORDER-RECORD FOR EACH ONE FOUND.        * 03280000
+      *                                                               * 03290000
+      *    CALLED BY:  P00000-MAINLINE                                * 03300000
+      *                                                               * 03310000
+      ***************************************************************** 03320000
+                                                                        03330000
+       P20000-EXTRACT-ORDER2DB.                                         03340000
+                                                                        03350000
+           PERFORM P20100-GET-NEXT-ORDER2 THRU P20100-EXIT              03360000
+               UNTIL END-OF-ORDER2.                                     03370000
+                                                                        03380000
+       P20000-EXIT.                                                     03390000
+           EXIT.                                                        03400000
+           EJECT                                                        03410000
+      ***************************************************************** 03420000
+      *                                                               * 03430000
+      *    PARAGRAPH:  P20100-GET-NEXT-ORDER2                         * 03440000
+      *                                                               * 03450000
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 03460000
+      *                FROM ORDER2DB AND WRITE ITS EXTRACT RECORD.    * 03470000
+      *                                                               * 03480000
+      *    CALLED BY:  P20000-EXTRACT-ORDER2DB                        * 03490000
+      *                                                               * 03500000
+      ***************************************************************** 03510000
+                                                                        03520000
+       P20100-GET-NEXT-ORDER2.                                          03530000
+                                                                        03540000
+           CALL 'CBLTDLI' USING                                         03550000
+                          WS-GN                                         03560000
+                          ORDER2-PCB                                    03570000
+                          ORDER-SEGMENT                                 03580000
+                          ORDER-SSA-UNQUAL                              03590000
+           END-CALL.                                                    03600000
+                                                                        03610000
+           MOVE OP2-STATUS TO WS-OP-STATUS.                             03620000
+                                                                        03630000
+           EVALUATE TRUE                                                03640000
+               WHEN OP-GOOD-RETURN                                      03650000
+                   PERFORM P30000-WRITE-REPORT-ORDER                    03660000
+                       THRU P30000-EXIT                                 03670000
+                   ADD +1 TO WS-ORDER2-CNT                              03680000
+               WHEN OP-END-OF-DATABASE                                  03690000
+               WHEN OP-SEGMENT-NOT-FOUND                                03700000
+                   MOVE 'Y' TO WS-END-OF-ORDER2-SW                      03710000
+               WHEN OTHER                                               03720000
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      03730000
+                   MOVE 'PDAB18' TO WPIE-PROGRAM-ID                     03740000
+                   MOVE 'P20100' TO WPIE-PARAGRAPH                      03750000
+                   MOVE OP2-STATUS TO WPIE-STATUS-CODE                  03760000
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    03770000
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    03780000
+                   MOVE 'ORDER2DB' TO WPIE-DATABASE-NAME                03790000
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         03800000
+                   PERFORM P99999-ABEND THRU P99999-EXIT                03810000
+           END-EVALUATE.                                                03820000
+                                                                        03830000
+       P20100-EXIT.                                                     03840000
+           EXIT.                                                        03850000
+           EJECT                                                        03860000
+      ***************************************************************** 03870000
+      *                                                               * 03880000
+      *    PARAGRAPH:  P30000-WRITE-REPORT-ORDER                      * 03890000
+      *                                                               * 03900000
+      *    FUNCTION :  MOVE THE CURRENT ORDER-SEGMENT (FROM EITHER    * 03910000
+      *                ORDER1DB OR ORDER2DB) INTO THE REPORT-ORDER     *03920000
+      *                EXTRACT LAYOUT, FIELD FOR FIELD, AND WRITE IT  * 03930000
+      *                TO THE VRPTORDR OUTPUT FILE.                   * 03940000
+      *                                                               * 03950000
+      *    CALLED BY:  P10100-GET-NEXT-ORDER1                         * 03960000
+      *                P20100-GET-NEXT-ORDER2                         * 03970000
+      *                                                               * 03980000
+      ***************************************************************** 03990000
+                                                                        04000000
+       P30000-WRITE-REPORT-ORDER.                                       04010000
+                                                                        04020000
+           MOVE ORDER-PREFIX          TO REPORT-ORDER-PREFIX.           04020100
+           MOVE ORDER-NUMBER          TO REPORT-ORDER-NUMBER.           04020200
+           MOVE ORDER-PURCHASE-NUMBER TO REPORT-ORDER-PURCHASE-NUMBER.  04020300
+           MOVE ORDER-DATE-YYMMDD     TO REPORT-ORDER-DATE-YYMMDD.      04020400
+           MOVE ORDER-STATUS          TO REPORT-ORDER-STATUS.           04020500
+           MOVE ORDER-TOTAL-AMOUNT    TO REPORT-ORDER-TOTAL-AMOUNT.     04020600
+           MOVE ORDER-NEXT-ITEM-SEQUENCE                                04020700
+                                      TO REPORT-ORDER-NEXT-ITEM-SEQ.    04020800
+           MOVE ORDER-CUSTOMER-PREFIX TO REPORT-ORDER-CUSTOMER-PREFIX.  04020900
+           MOVE ORDER-CUSTOMER-ID     TO REPORT-ORDER-CUSTOMER-ID.      04021000
+           MOVE ORDER-PURCHASE-TYPE-PREFIX                              04021100
+                                      TO REPORT-ORDER-PURCHASE-TYPE-PRE.04021200
+           MOVE ORDER-PURCHASE-TYPE   TO REPORT-ORDER-PURCHASE-TYPE.    04021300
+           MOVE ORDER-SHIPPER-NUMBER  TO REPORT-ORDER-SHIPPER-NUMBER.   04021400
+                                                                        04021500
+           WRITE REPORT-ORDER-RECORD.                                   04021600
+                                                                        04021700
+           IF WS-RPTORDR-STATUS NOT = '00'                              04021800
+               MOVE 'P30000' TO WPBE-PARAGRAPH                          04021900
+               MOVE 'WRITE TO VRPTORDR FAILED' TO WPBE-MESSAGE          04022000
+               MOVE WS-RPTORDR-STATUS TO WPBE-FILE-STATUS               04022100
+               PERFORM P99999-ABEND THRU P99999-EXIT                    04022200
+           END-IF.                                                      04022300
+                                                                        04022400
+       P30000-EXIT.                                                     04022500
+           EXIT.                                                        04022600
+           EJECT                                                        04022700
+      ***************************************************************** 04022800
+      *                                                               * 04022900
+      *    PARAGRAPH:  P99999-ABEND                                   * 04023000
+      *                                                               * 04023100
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 04023200
+      *                ERROR HAS BEEN ENCOUNTERED                     * 04023300
+      *                                                               * 04023400
+      *    CALLED BY:  VARIOUS                                        * 04023500
+      *                                                               * 04023600
+      ***************************************************************** 04023700
+                                                                        04023800
+       P99999-ABEND.                                                    04023900
+                                                                        04024000
+           DISPLAY ' '.                                                 04024100
+           DISPLAY WPEA-ERROR-01.                                       04024200
+           DISPLAY WPEA-ERROR-02.                                       04024300
+           DISPLAY WPEA-ERROR-03.                                       04024400
+           DISPLAY WPEA-ERROR-04.                                       04024500
+           DISPLAY WPEA-ERROR-05.                                       04024600
+           DISPLAY WPEA-ERROR-06.                                       04024700
+                                                                        04024800
+           EVALUATE TRUE                                                04024900
+               WHEN PDA-IMS-ERROR                                       04025000
+                   MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT       04025100
+                   DISPLAY WPEA-ERROR-07                                04025200
+                   MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT       04025300
+                   DISPLAY WPEA-ERROR-08                                04025400
+               WHEN OTHER                                               04025500
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     04025600
+                   DISPLAY WPEA-ERROR-07                                04025700
+                   DISPLAY WPEA-ERROR-06                                04025800
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     04025900
+                   DISPLAY WPEA-ERROR-08                                04026000
+           END-EVALUATE.                                                04026100
+                                                                        04026200
+           DISPLAY WPEA-ERROR-09.                                       04026300
+           DISPLAY WPEA-ERROR-10.                                       04026400
+           DISPLAY ' '.                                                 04026500
+                                                                        04026600
+           MOVE 99 TO WS-RETURN-CODE.                                   04026700
+                                                                        04026800
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        04026900
+                                                                        04027000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          04027100
+                                                                        04027200
+           GOBACK.                                                      04027300
+                                                                        04027400
+       P99999-EXIT.                                                     04027500
+           EXIT.                                                        04027600
+           EJECT                                                        04027700
