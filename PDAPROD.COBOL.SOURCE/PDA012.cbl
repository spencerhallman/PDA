@@ -16,7 +16,11 @@
       *             THE SEL FIELD ADJACENT TO THE DESIRED ORDER.  BY  *
       *             ENTERING A SELECTION CODE AND PRESSING ENTER, THE *
       *             USER   WILL   BE   TAKEN   TO   THE   ORDER       *
-      *             INQUIRY/MAINTENANCE SCREEN.                       *
+      *             INQUIRY/MAINTENANCE SCREEN.  THE OPERATOR MAY     *
+      *             ALSO ENTER AN OPTIONAL FROM/TO ORDER DATE RANGE   *
+      *             (YYMMDD) TO NARROW THE LIST TO ORDERS PLACED      *
+      *             WITHIN THAT WINDOW.  THE LIST RETURNS TO PAGE 1   *
+      *             EACH TIME THE DATE RANGE CHANGES.                 *
       *                                                               *
       * FILES   :   ORDER_DATABASE     -  IMS-DLI    (READ-ONLY)      *
       *             CUSTOMER_FILE      -  VSAM KSDS  (UPDATE)         *
@@ -41,6 +45,9 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/09/26   R. MCALLEN            ADDED PDAFRDTI/PDATODTI     *
+      *                                   OPTIONAL ORDER DATE RANGE   *
+      *                                   FILTER (YYMMDD)             *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
@@ -86,6 +93,9 @@
                88  NO-SELECTION-MADE             VALUE 'N'.
            05  WS-ZERO-RECORD-SW       PIC X     VALUE 'N'.
                88  ZERO-RECORD-FOUND             VALUE 'Y'.
+           05  WS-SKIP-ORDER-SW        PIC X     VALUE 'N'.
+               88  SKIP-CURRENT-ORDER            VALUE 'Y'.
+               88  KEEP-CURRENT-ORDER            VALUE 'N'.
            05  EIBAID-SW               PIC X     VALUE ' '.
                88  CLEAR-PKEY                    VALUE '_'.
                88  ENTER-PKEY                    VALUE ''''.
@@ -140,6 +150,8 @@
                        11  WPW-CK-PREF PIC 9(5)  VALUE ZEROES.
                        11  WPW-CK-NUMB PIC 9(10) VALUE ZEROES.
                    09  WPW-REST-KEYS   PIC X(90) VALUE SPACES.
+               07  WPW-DATE-FROM       PIC X(6)  VALUE SPACES.
+               07  WPW-DATE-TO         PIC X(6)  VALUE SPACES.
 
       *****************************************************************
       *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
@@ -760,6 +772,25 @@
                    GO TO P03100-EXIT
            END-IF.
 
+      *****************************************************************
+      *    IF THE ORDER DATE RANGE FILTER HAS CHANGED, RELOAD THE     *
+      *    ORDER LIST FROM PAGE 1 USING THE NEW RANGE -- ANY SELECTION*
+      *    ENTERED AGAINST THE OLD LIST IS IGNORED                    *
+      *****************************************************************
+
+           IF PDAFRDTI NOT = WPW-DATE-FROM OR
+               PDATODTI NOT = WPW-DATE-TO
+                   MOVE PDAFRDTI TO WPW-DATE-FROM
+                   MOVE PDATODTI TO WPW-DATE-TO
+                   MOVE +1 TO WPW-PAGE-NUMBER
+                   MOVE 'N' TO WS-END-OF-PROCESS-SW
+                   MOVE PC-USERID-NUMBER TO WPW-CK-PREF
+                   MOVE ZEROES TO WPW-CK-NUMB
+                   MOVE SPACES TO WPW-REST-KEYS
+                   PERFORM P05000-BUILD-SCREEN THRU P05000-EXIT
+                   GO TO P03100-EXIT
+           END-IF.
+
       *****************************************************************
       *    EDIT THE OPERATOR ENTERED SELECTION                        *
       *****************************************************************
@@ -1094,6 +1125,21 @@
                    GO TO P05200-EXIT
            END-IF.
 
+      *****************************************************************
+      *    IF AN ORDER DATE RANGE FILTER IS ACTIVE, SKIP FORWARD OVER *
+      *    ANY ORDERS DATED OUTSIDE THE REQUESTED WINDOW              *
+      *****************************************************************
+
+           PERFORM P05205-TEST-DATE-FILTER THRU P05205-EXIT.
+
+           PERFORM P05206-SKIP-NON-QUALIFYING THRU P05206-EXIT
+               UNTIL NOT SKIP-CURRENT-ORDER.
+
+           IF ERROR-FOUND OR
+               END-OF-PROCESS
+                   GO TO P05200-EXIT
+           END-IF.
+
            IF WS-SUB1 > WS-SUB-MAX
                MOVE 'Y' TO WS-END-OF-PROCESS-SW
                            WPW-MORE-SW
@@ -1180,6 +1226,74 @@
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P05205-TEST-DATE-FILTER                        *
+      *                                                               *
+      *    FUNCTION :  TESTS THE ORDER JUST FETCHED AGAINST THE       *
+      *                OPTIONAL FROM/TO ORDER DATE RANGE FILTER.      *
+      *                SETS SKIP-CURRENT-ORDER WHEN THE ORDER FALLS   *
+      *                OUTSIDE THE REQUESTED WINDOW.                  *
+      *                                                               *
+      *    CALLED BY:  P05200-FORMAT-LINE                             *
+      *                P05206-SKIP-NON-QUALIFYING                     *
+      *                                                               *
+      *****************************************************************
+
+       P05205-TEST-DATE-FILTER.
+
+           MOVE 'N' TO WS-SKIP-ORDER-SW.
+
+           IF WPW-DATE-FROM NOT = SPACES AND
+               ORDER-DATE-YYMMDD < WPW-DATE-FROM
+                   MOVE 'Y' TO WS-SKIP-ORDER-SW
+           END-IF.
+
+           IF WPW-DATE-TO NOT = SPACES AND
+               ORDER-DATE-YYMMDD > WPW-DATE-TO
+                   MOVE 'Y' TO WS-SKIP-ORDER-SW
+           END-IF.
+
+       P05205-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05206-SKIP-NON-QUALIFYING                     *
+      *                                                               *
+      *    FUNCTION :  ADVANCES PAST AN ORDER THAT FAILED THE DATE    *
+      *                RANGE FILTER AND RE-TESTS THE NEXT ORDER ON    *
+      *                THE DATABASE.                                  *
+      *                                                               *
+      *    CALLED BY:  P05200-FORMAT-LINE                             *
+      *                                                               *
+      *****************************************************************
+
+       P05206-SKIP-NON-QUALIFYING.
+
+           ADD 1 TO ORDER-NUMBER.
+
+           PERFORM P05210-GU-ORDER-DATABASE THRU P05210-EXIT.
+
+           IF ORDER-PREFIX NOT = PC-USERID-NUMBER OR
+               DIBSTAT = 'GE'
+                   MOVE 'Y' TO WS-END-OF-PROCESS-SW
+                               WS-BOTTOM-OF-DATA-SW
+                   MOVE PM013-BOTTOM-MSG TO PDAMSGO
+                   MOVE 'N' TO WS-SKIP-ORDER-SW
+                   GO TO P05206-EXIT
+           END-IF.
+
+           IF ERROR-FOUND
+               MOVE 'N' TO WS-SKIP-ORDER-SW
+               GO TO P05206-EXIT
+           END-IF.
+
+           PERFORM P05205-TEST-DATE-FILTER THRU P05205-EXIT.
+
+       P05206-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P05300-TERMINATE-PSB                           *
       *                                                               *
       *    FUNCTION :  PERFORMS TERMINATE PSB ON THE ORDER DATABASE.  *
