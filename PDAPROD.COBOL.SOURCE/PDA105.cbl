@@ -55,10 +55,8 @@
       *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
       *****************************************************************
        77  WS-SUB1                     PIC S9(04)   COMP    VALUE +0.
-       77  WS-SUB2                     PIC S9(04)   COMP    VALUE +0.
        77  WS-SCR-SUB                  PIC S9(04)   COMP    VALUE +0.
        77  WS-CAT-SUB                  PIC S9(04)   COMP    VALUE +0.
-       77  WS-SUBCAT-SUB               PIC S9(04)   COMP    VALUE +0.
        77  WS-SCR-LINES-MAX            PIC S9(04)   COMP    VALUE +14.
        77  WS-COUNT                    PIC S9(04)   COMP    VALUE +0.
 
@@ -101,6 +99,10 @@
                88  CATEGORY-ARRAY-LOADED                     VALUE 'Y'.
                88  NOT-CATEGORY-ARRAY-LOADED                 VALUE 'N'.
 
+           05  WS-END-OF-CATEGORY-SW   PIC X(01)             VALUE 'N'.
+               88  END-OF-CATEGORY                           VALUE 'Y'.
+               88  NOT-END-OF-CATEGORY                       VALUE 'N'.
+
            EJECT
       *****************************************************************
       *    MISCELLANEOUS WORK FIELDS                                  *
@@ -285,9 +287,27 @@
       *****************************************************************
       *    DB2  DEFINITIONS                                           *
       *****************************************************************
+
       *****************************************************************
-      *    NO DB2 USED IN MODULE                                      *
+      *         SQL COMMUNICATIONS AREA                               *
       *****************************************************************
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCATGY
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE CATGYCSR CURSOR FOR
+             SELECT  CATEGORY_NAME,
+                     SUB_CATEGORY_NAME
+             FROM CATEGORY
+             ORDER BY CATEGORY_SEQ, SUB_CATEGORY_SEQ
+           END-EXEC.
+
            EJECT
 
       *****************************************************************
@@ -304,13 +324,6 @@
            COPY PDAERRWS.
            EJECT
 
-      *****************************************************************
-      *    PDA STANDARD CATEGORY / SUB-CATEGORY FOR THE APPLICATION   *
-      *****************************************************************
-
-           COPY PDACATGY.
-           EJECT
-
       *****************************************************************
       *    PROGRAM INTERNAL USE ARRAYS CATEGORY, SUB-CATEGORY         *
       *****************************************************************
@@ -327,23 +340,6 @@
 
            EJECT
 
-      *****************************************************************
-      *    D E M O N S T R A T I O N    P U R P O S E S   O N L Y     *
-      *    ARRAY NOT USED IN APPLICATION                              *
-      *    PROGRAM INTERNAL USE ARRAY  SUB-CATEGORY                   *
-      *****************************************************************
-
-       01  WS-SUB-CATEGORY-ARRAY.
-           05  WSCA-MAX-ENTRIES        PIC S9(05)   COMP-3  VALUE +100.
-           05  WSCA-SUB-CATEGORY-COUNT PIC S9(05)   COMP-3.
-           05  WSCA-SUB-CATEGORY-GRP   OCCURS 1 TO 100 TIMES
-                                       DEPENDING ON
-                                         WSCA-SUB-CATEGORY-COUNT
-                                           INDEXED BY WSCA-SUBCAT-IX.
-               10  WSCA-SUB-CATEGORY   PIC X(32).
-
-           EJECT
-
       *****************************************************************
       *    L I N K A G E     S E C T I O N                            *
       *****************************************************************
@@ -1071,20 +1067,24 @@
 
 
       *****************************************************************
-      *    CAPTURE CAT/SUB-CAT INDEXES, STORE IN SCREEN SAVAREA,      *
+      *    CAPTURE CAT/SUB-CAT INDEX, STORE IN SCREEN SAVAREA,        *
       *    TRANSFER CONTROL TO BROWSE ITEMS BY CATEGORY (PDA106)      *
       *****************************************************************
 
-           MOVE ZEROES                 TO WS-CAT-SUB
-                                          WS-SUBCAT-SUB.
+           IF CATEGORY-ARRAY-LOADED
+               NEXT SENTENCE
+           ELSE
+               PERFORM  P08000-LOAD-WORK-ARRAY
+                   THRU P08000-LOAD-WORK-ARRAY-EXIT.
+
+           MOVE ZEROES                 TO WS-CAT-SUB.
 
            PERFORM  P05200-SEARCH-CAT
                THRU P05200-SEARCH-CAT-EXIT
                    VARYING WS-SUB1 FROM +1 BY +1
-                       UNTIL WS-SUB1 > PDA-CATEGORY-MAX.
+                       UNTIL WS-SUB1 > WPCA-CATEGORY-COUNT.
 
-           IF WS-CAT-SUB               = ZEROES  OR
-              WS-SUBCAT-SUB            = ZEROES
+           IF WS-CAT-SUB               = ZEROES
                MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
                MOVE 'PDA105'           TO WPIE-PROGRAM-ID
                MOVE 'P05000'           TO WPIE-PARAGRAPH
@@ -1095,7 +1095,7 @@
 
 
            MOVE WS-CAT-SUB             TO PDA105-SELECTED-CAT.
-           MOVE WS-SUBCAT-SUB          TO PDA105-SELECTED-SUBCAT.
+           MOVE WS-CAT-SUB             TO PDA105-SELECTED-SUBCAT.
 
            MOVE 'PDA10601'             TO WMF-NEXT-TRANID.
 
@@ -1129,9 +1129,9 @@
       *                                                               *
       *    PARAGRAPH:  P05200-SEARCH-CAT                              *
       *                                                               *
-      *    FUNCTION :  ROUTINE TO SEARCH CATEGORY / SUB CATEGORY      *
-      *                ARRAYS FOR THE ENTRIES MATCHING THE USER       *
-      *                SCREEN SELECTION                               *
+      *    FUNCTION :  ROUTINE TO SEARCH THE WORK CATEGORY /          *
+      *                SUB-CATEGORY ARRAY FOR THE ENTRY MATCHING THE  *
+      *                USER SCREEN SELECTION                          *
       *                                                               *
       *    CALLED BY:  P05000-PROCESS-SCREEN                          *
       *                                                               *
@@ -1140,18 +1140,18 @@
        P05200-SEARCH-CAT.
 
       *****************************************************************
-      *    WHEN SCREEN CATEGORY = ARRAY CATEGORY SAVE THE INDEX,      *
-      *    LOCATE THE SUB-CATEGORY ENTRY                              *
+      *    WHEN SCREEN CATEGORY / SUB-CATEGORY = ARRAY ENTRY, SAVE    *
+      *    THE INDEX PDA106 WILL USE TO RESOLVE THE SAME ENTRY        *
       *****************************************************************
 
+           SET WPCA-CAT-IX             TO WS-SUB1.
+
            IF PDA105-ITEM-CAT (WS-SCR-SUB) =
-                                      PCAR-CATEGORY (WS-SUB1)
+                                      WPCA-CATEGORY (WPCA-CAT-IX)
+              AND
+              PDA105-ITEM-SUBCAT (WS-SCR-SUB) =
+                                  WPCA-SUB-CATEGORY (WPCA-CAT-IX)
                MOVE WS-SUB1            TO WS-CAT-SUB
-
-               PERFORM  P05230-SEARCH-SUBCAT
-                   THRU P05230-SEARCH-SUBCAT-EXIT
-                       VARYING WS-SUB2 FROM +1 BY +1
-                           UNTIL WS-SUB2 > PDA-SUB-CATEGORY-MAX
            ELSE
                NEXT SENTENCE.
 
@@ -1160,34 +1160,6 @@
            EXIT.
            EJECT
 
-      *****************************************************************
-      *                                                               *
-      *    PARAGRAPH:  P05230-SEARCH-SUBCAT                           *
-      *                                                               *
-      *    FUNCTION :  ROUTINE TO SEARCH THE SUB CATEGORY             *
-      *                ARRAY FOR THE ENTRY MATCHING THE USER          *
-      *                SCREEN SELECTION                               *
-      *                                                               *
-      *    CALLED BY:  P05200-SEARCH-CAT                              *
-      *                                                               *
-      *****************************************************************
-
-       P05230-SEARCH-SUBCAT.
-
-      *****************************************************************
-      *    WHEN SCREEN SUB CATEGORY = ARRAY SUB CATEGORY SAVE THE INDX*
-      *****************************************************************
-
-           IF PDA105-ITEM-SUBCAT (WS-SCR-SUB) =
-                              PCAR-SUB-CATEGORY (WS-CAT-SUB, WS-SUB2)
-               MOVE WS-SUB2            TO WS-SUBCAT-SUB
-           ELSE
-               NEXT SENTENCE.
-
-       P05230-SEARCH-SUBCAT-EXIT.
-           EXIT.
-           EJECT
-
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P06000-SCROLL-BACKWARD                         *
@@ -1603,9 +1575,11 @@
       *    PARAGRAPH:  P08000-LOAD-WORK-ARRAY                         *
       *                                                               *
       *    FUNCTION :  ROUTINE TO LOAD A WORK VERSION OF THE          *
-      *                CATEGORY / SUB-CATEGORY ARRAY FROM THE         *
-      *                STANDARD COPYBOOK CATEGORY ARRAY               *
-      *                (BEING DONE FOR DEMONSTRATION PURPOSES ONLY)   *
+      *                CATEGORY / SUB-CATEGORY ARRAY FROM THE        *
+      *                DB2 CATEGORY TABLE, WHICH HAS REPLACED THE    *
+      *                COMPILED PDACATGY ARRAY AS THE SOURCE OF THE  *
+      *                CATEGORY LIST SO NEW CATEGORIES CAN BE ADDED   *
+      *                WITHOUT A PROGRAM CHANGE                      *
       *                                                               *
       *    CALLED BY:  P06000-SCROLL-BACKWARD                         *
       *                P07000-SCROLL-FORWARD                          *
@@ -1614,18 +1588,20 @@
 
        P08000-LOAD-WORK-ARRAY.
 
-
-      *****************************************************************
-      *    COUNT THE CATEGORY / SUB-CATEGORY COMBINATIONS             *
-      *****************************************************************
-
            MOVE ZEROES                 TO WS-COUNT.
+           MOVE 'N'                    TO WS-END-OF-CATEGORY-SW.
+           MOVE WPCA-CATEGORY-MAX      TO WPCA-CATEGORY-COUNT.
+           SET  WPCA-CAT-IX            TO 1.
+
+           PERFORM  P08010-OPEN-CATEGORY-CSR
+               THRU P08010-OPEN-CATEGORY-CSR-EXIT.
 
-           PERFORM  P08020-COUNT-CATEGORY
-               THRU P08020-COUNT-CATEGORY-EXIT
-                   VARYING WS-CAT-SUB FROM +1 BY +1
-                       UNTIL WS-CAT-SUB > PDA-CATEGORY-MAX.
+           PERFORM  P08020-FETCH-CATEGORY
+               THRU P08020-FETCH-CATEGORY-EXIT
+                   UNTIL END-OF-CATEGORY.
 
+           PERFORM  P08030-CLOSE-CATEGORY-CSR
+               THRU P08030-CLOSE-CATEGORY-CSR-EXIT.
 
            IF WS-COUNT                 >  WPCA-CATEGORY-MAX
                MOVE 'IMS'              TO WS-PDA-ERROR-TYPE
@@ -1638,18 +1614,7 @@
            ELSE
                NEXT SENTENCE.
 
-
-      *****************************************************************
-      *    INITIALIZE WORK ARRAY, PROCESS ALL THE CATEGORIES          *
-      *****************************************************************
-
            MOVE WS-COUNT               TO WPCA-CATEGORY-COUNT.
-           SET  WPCA-CAT-IX            TO 1.
-
-           PERFORM  P08050-LOAD-CATEGORY
-               THRU P08050-LOAD-CATEGORY-EXIT
-                   VARYING WS-CAT-SUB FROM +1 BY +1
-                       UNTIL WS-CAT-SUB > PDA-CATEGORY-MAX.
 
            MOVE 'Y'                    TO WS-CATEGORY-ARRAY-LOADED-SW.
 
@@ -1660,108 +1625,112 @@
 
       *****************************************************************
       *                                                               *
-      *    PARAGRAPH:  P08020-COUNT-CATEGORY                          *
+      *    PARAGRAPH:  P08010-OPEN-CATEGORY-CSR                      *
       *                                                               *
-      *    FUNCTION :  ROUTINE TO COUNT THE TOTAL NUMBER OF           *
-      *                CATEGORY / SUB-CATEGORY COMBINATIONS           *
-      *                TO BE LOADED INTO THE WORK ARRAY               *
-      *                (BEING DONE FOR DEMONSTRATION PURPOSES ONLY)   *
+      *    FUNCTION :  OPENS THE CURSOR USED TO RETRIEVE THE          *
+      *                CATEGORY / SUB-CATEGORY COMBINATIONS FROM      *
+      *                THE CATEGORY TABLE                             *
       *                                                               *
       *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
       *                                                               *
       *****************************************************************
 
-       P08020-COUNT-CATEGORY.
-
+       P08010-OPEN-CATEGORY-CSR.
 
-           COMPUTE WS-COUNT            =
-                   WS-COUNT + PCAR-SUB-CATEGORY-COUNT (WS-CAT-SUB).
+           EXEC SQL
+               OPEN CATGYCSR
+           END-EXEC.
 
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA105'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08010'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
 
-       P08020-COUNT-CATEGORY-EXIT.
+       P08010-OPEN-CATEGORY-CSR-EXIT.
            EXIT.
            EJECT
 
       *****************************************************************
       *                                                               *
-      *    PARAGRAPH:  P08050-LOAD-CATEGORY                           *
+      *    PARAGRAPH:  P08020-FETCH-CATEGORY                         *
       *                                                               *
-      *    FUNCTION :  ROUTINE TO LOAD CATEGORY INFORMATION INTO THE  *
-      *                WORK ARRAY, AND CONTROL THE SUB-CATEGORY       *
-      *                PROCESSING                                     *
+      *    FUNCTION :  FETCHES ONE CATEGORY / SUB-CATEGORY ROW AND    *
+      *                LOADS IT INTO THE WORK ARRAY                  *
       *                                                               *
       *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
       *                                                               *
       *****************************************************************
 
-       P08050-LOAD-CATEGORY.
+       P08020-FETCH-CATEGORY.
 
+           EXEC SQL
+               FETCH  CATGYCSR
+                INTO  :CATEGORY-NAME,
+                      :CATEGORY-SUB-CATEGORY-NAME
+           END-EXEC.
 
-      *****************************************************************
-      *    D E M O N S T R A T I O N    P U R P O S E S   O N L Y     *
-      *    THIS ARRAY NOT USED IN THE APPLICATION                     *
-      *****************************************************************
-
-           MOVE PCAR-SUB-CATEGORY-COUNT (WS-CAT-SUB)
-                                       TO WSCA-SUB-CATEGORY-COUNT.
-           SET  WSCA-SUBCAT-IX         TO 1.
-
+           IF SQLCODE                  = ZEROS
+               NEXT SENTENCE
+           ELSE
+               IF SQLCODE              = +100
+                   MOVE 'Y'            TO WS-END-OF-CATEGORY-SW
+               ELSE
+                   MOVE 'DB2'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDA105'       TO WPDE-PROGRAM-ID
+                   MOVE SQLCODE        TO WPDE-DB2-SQLCODE
+                   MOVE 'FETCH CATGYCSR CURSOR' TO WPDE-FUNCTION
+                   MOVE 'P08020'       TO WPDE-PARAGRAPH
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               END-IF
+               GO TO P08020-FETCH-CATEGORY-EXIT.
+
+           ADD +1                      TO WS-COUNT.
 
-      *****************************************************************
-      *    LOAD THE SUB-CATEGORY INFORMATION OF THE ARRAY             *
-      *****************************************************************
+           IF WS-COUNT                 >  WPCA-CATEGORY-MAX
+               GO TO P08020-FETCH-CATEGORY-EXIT.
 
-           PERFORM  P08100-LOAD-SUB-CATEGORY
-               THRU P08100-LOAD-SUB-CATEGORY-EXIT
-                   VARYING WS-SUBCAT-SUB FROM +1 BY +1
-                       UNTIL WS-SUBCAT-SUB > PCAR-SUB-CATEGORY-COUNT
-                                                     (WS-CAT-SUB).
+           MOVE CATEGORY-NAME          TO WPCA-CATEGORY (WPCA-CAT-IX).
+           MOVE CATEGORY-SUB-CATEGORY-NAME TO
+               WPCA-SUB-CATEGORY (WPCA-CAT-IX).
 
+           IF WPCA-CAT-IX              <  WPCA-CATEGORY-MAX
+               SET WPCA-CAT-IX             UP BY 1.
 
-       P08050-LOAD-CATEGORY-EXIT.
+       P08020-FETCH-CATEGORY-EXIT.
            EXIT.
            EJECT
 
       *****************************************************************
       *                                                               *
-      *    PARAGRAPH:  P08100-LOAD-SUB-CATEGORY                       *
+      *    PARAGRAPH:  P08030-CLOSE-CATEGORY-CSR                     *
       *                                                               *
-      *    FUNCTION :  ROUTINE TO LOAD THE SUB-CATEGORY PORTION OF    *
-      *                THE WORK ARRAY                                 *
+      *    FUNCTION :  CLOSES THE CATEGORY CURSOR                    *
       *                                                               *
-      *    CALLED BY:  P08050-LOAD-CATEGORY                           *
+      *    CALLED BY:  P08000-LOAD-WORK-ARRAY                         *
       *                                                               *
       *****************************************************************
 
-       P08100-LOAD-SUB-CATEGORY.
-
-      *****************************************************************
-      *    FORMAT THE CATEGORY AND SUB-CATEGORY INFORMATION           *
-      *****************************************************************
-
-           MOVE PCAR-CATEGORY (WS-CAT-SUB)
-                                       TO WPCA-CATEGORY (WPCA-CAT-IX).
-           MOVE PCAR-SUB-CATEGORY      (WS-CAT-SUB,  WS-SUBCAT-SUB)
-               TO WPCA-SUB-CATEGORY    (WPCA-CAT-IX).
+       P08030-CLOSE-CATEGORY-CSR.
 
+           EXEC SQL
+               CLOSE CATGYCSR
+           END-EXEC.
 
-           IF WPCA-CAT-IX  <  WPCA-CATEGORY-COUNT
-               SET WPCA-CAT-IX             UP BY 1.
-
-
-      *****************************************************************
-      *    D E M O N S T R A T I O N    P U R P O S E S   O N L Y     *
-      *    THIS ARRAY NOT USED IN THE APPLICATION                     *
-      *****************************************************************
-
-           MOVE PCAR-SUB-CATEGORY      (WS-CAT-SUB,  WS-SUBCAT-SUB)
-               TO WSCA-SUB-CATEGORY    (WSCA-SUBCAT-IX).
-
-           IF WSCA-SUBCAT-IX  <  PCAR-SUB-CATEGORY-COUNT (WS-CAT-SUB)
-               SET  WSCA-SUBCAT-IX     UP BY 1.
-
+           IF SQLCODE                  NOT = ZEROS
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA105'           TO WPDE-PROGRAM-ID
+               MOVE SQLCODE            TO WPDE-DB2-SQLCODE
+               MOVE 'CLOSE CATGYCSR CURSOR' TO WPDE-FUNCTION
+               MOVE 'P08030'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
 
-       P08100-LOAD-SUB-CATEGORY-EXIT.
+       P08030-CLOSE-CATEGORY-CSR-EXIT.
            EXIT.
            EJECT
 
