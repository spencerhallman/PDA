@@ -77,12 +77,12 @@
                                                                         00770000
                                                                         00780000
        FD  VSAM-CUSTOMER                                                00790000
-           RECORD CONTAINS 733 CHARACTERS.                              00800000
+           RECORD CONTAINS 734 CHARACTERS.                              00800000
                                                                         00810000
            COPY VCUSTOMR.                                               00820000
            EJECT                                                        00830000
        FD  VSAM-PENDING-ORDER                                           00840040
-           RECORD CONTAINS 89 CHARACTERS.                               00850040
+           RECORD CONTAINS 100 CHARACTERS.                              00850040
                                                                         00860040
            COPY VPENDORD.                                               00870040
            EJECT                                                        00880040
@@ -101,6 +101,14 @@
                88  END-OF-PENDORDR               VALUE 'Y'.             01010040
            05  WS-END-OF-ORDER-SW      PIC X     VALUE 'N'.             01020007
                88  END-OF-ORDER                  VALUE 'Y'.             01030007
+           05  WS-REPORT-ONLY-SW       PIC X     VALUE 'N'.
+               88  REPORT-ONLY-MODE              VALUE 'Y'.
+           05  WS-CUSTOMER-FIRST-SW    PIC X     VALUE 'Y'.
+               88  CUSTOMER-FIRST-READ           VALUE 'Y'.
+           05  WS-PENDORDR-FIRST-SW    PIC X     VALUE 'Y'.
+               88  PENDORDR-FIRST-READ           VALUE 'Y'.
+           05  WS-ORDER-FIRST-SW       PIC X     VALUE 'Y'.
+               88  ORDER-FIRST-READ              VALUE 'Y'.
            EJECT                                                        01040000
       ***************************************************************** 01050000
       *    MISCELLANEOUS WORK FIELDS                                  * 01060000
@@ -117,6 +125,7 @@
                88  PENDORDR-NOTFOUND             VALUE '23'.            01170040
                88  PENDORDR-EMPTY                VALUE '47'.            01180042
            03  WS-GHU                  PIC X(4)  VALUE 'GHU '.          01190035
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.
            03  WS-DLET                 PIC X(4)  VALUE 'DLET'.          01200018
            03  WS-OP-STATUS            PIC XX    VALUE SPACES.          01210017
                88  OP-GOOD-RETURN                VALUE '  '.            01220017
@@ -162,6 +171,9 @@
        01  WS-CONTROL-CARD.                                             01620015
            03  FILLER                  PIC X(5)  VALUE 'DAYS='.         01630015
            03  WS-CC-DAYS              PIC 9(3)  VALUE ZEROES.          01640015
+           03  FILLER                  PIC X     VALUE SPACE.
+           03  FILLER                  PIC X(12) VALUE 'REPORT-ONLY='.
+           03  WS-CC-REPORT-ONLY       PIC X     VALUE 'N'.
            EJECT                                                        01650000
       ***************************************************************** 01660023
       *    DISPLAY AREA                                               * 01670023
@@ -194,6 +206,11 @@
                05  FILLER         PIC X(18) VALUE 'BEEN ACCESSED FOR'.  01940029
                05  WS-DL-CC-DAYS  PIC 9(3)  VALUE ZEROES.               01950023
                05  FILLER         PIC X(13) VALUE ' DAYS       *'.      01960029
+           03  WS-DL-REPORT-ONLY.
+               05  FILLER         PIC X(18) VALUE '  *    REPORT-ONL'.
+               05  FILLER         PIC X(18) VALUE 'Y MODE - NO RECOR'.
+               05  FILLER         PIC X(18) VALUE 'DS WILL BE DELETE'.
+               05  FILLER         PIC X(15) VALUE 'D             *'.
            03  WS-DL-USERID.                                            01970023
                05  FILLER         PIC X(18) VALUE '  *     USER ID ='.  01980027
                05  WS-DL-U-ID     PIC X(8)  VALUE SPACES.               01990023
@@ -263,6 +280,10 @@
                05  OS-ORDER-NUMBER     PIC 9(10) VALUE ZEROES.          02630032
            03  FILLER                  PIC X     VALUE ')'.             02640015
            EJECT                                                        02650015
+       01  ORDER-SSA-UNQUAL.
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.
+           03  FILLER                  PIC X     VALUE SPACES.
+           EJECT                                                        02650016
       ***************************************************************** 02660000
       *    IMS RECORD AREAS                                           * 02670000
       ***************************************************************** 02680000
@@ -345,6 +366,12 @@
                MOVE 90 TO WS-CC-DAYS                                    03450015
            END-IF.                                                      03460003
                                                                         03470003
+           IF WS-CC-REPORT-ONLY = 'Y'
+               MOVE 'Y' TO WS-REPORT-ONLY-SW
+           ELSE
+               MOVE 'N' TO WS-REPORT-ONLY-SW
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  03480009
            MOVE WS-DATE-MONTH TO WS-DL-D-MONTH.                         03490023
            MOVE WS-DATE-DAY TO WS-DL-D-DAY.                             03500023
@@ -359,6 +386,10 @@
            DISPLAY WS-DL-DATE.                                          03590027
            DISPLAY WS-DL-SPACER.                                        03600027
            DISPLAY WS-DL-DAYS.                                          03610025
+           IF REPORT-ONLY-MODE
+               DISPLAY WS-DL-SPACER
+               DISPLAY WS-DL-REPORT-ONLY
+           END-IF.
            DISPLAY WS-DL-SPACER.                                        03620023
            DISPLAY WS-DL-ASTERISK.                                      03630023
                                                                         03640003
@@ -506,6 +537,9 @@
            MOVE 'N' TO WS-END-OF-CUSTOMER-SW                            05060040
                        WS-END-OF-PENDORDR-SW                            05070040
                        WS-END-OF-ORDER-SW.                              05080040
+           MOVE 'Y' TO WS-CUSTOMER-FIRST-SW
+                       WS-PENDORDR-FIRST-SW
+                       WS-ORDER-FIRST-SW.
                                                                         05090003
            PERFORM P11000-DELETE-CUSTOMER THRU P11000-EXIT              05100007
                UNTIL END-OF-CUSTOMER.                                   05110007
@@ -609,6 +643,10 @@
                                                                         06090000
        P11000-DELETE-CUSTOMER.                                          06100003
                                                                         06110000
+           IF REPORT-ONLY-MODE AND NOT CUSTOMER-FIRST-READ
+               GO TO P11000-READ-NEXT
+           END-IF.
+
            MOVE WS-USERID-NUMBER TO CUSTOMER-KEY.                       06120007
                                                                         06130007
            START VSAM-CUSTOMER                                          06140007
@@ -628,7 +666,12 @@
                    MOVE WS-CUSTOMR-STATUS TO WPBE-FILE-STATUS           06280011
                    PERFORM P99999-ABEND THRU P99999-EXIT                06290011
            END-EVALUATE.                                                06300011
-                                                                        06310007
+
+           IF REPORT-ONLY-MODE
+               MOVE 'N' TO WS-CUSTOMER-FIRST-SW
+           END-IF.
+
+       P11000-READ-NEXT.
            READ VSAM-CUSTOMER NEXT.                                     06320007
                                                                         06330007
            IF NOT CUSTOMER-OK                                           06340007
@@ -644,6 +687,11 @@
                GO TO P11000-EXIT                                        06440007
            END-IF.                                                      06450007
                                                                         06460007
+           IF REPORT-ONLY-MODE
+               ADD +1 TO WS-CUSTOMER-DEL
+               GO TO P11000-EXIT
+           END-IF.
+
            DELETE VSAM-CUSTOMER.                                        06470007
                                                                         06480007
            IF CUSTOMER-OK                                               06490022
@@ -672,6 +720,10 @@
                                                                         06720040
        P12000-DELETE-PENDORDR.                                          06730040
                                                                         06740040
+           IF REPORT-ONLY-MODE AND NOT PENDORDR-FIRST-READ
+               GO TO P12000-READ-NEXT
+           END-IF.
+
            MOVE WS-USERID-NUMBER TO PENDING-ORDER-KEY.                  06750040
                                                                         06760040
            START VSAM-PENDING-ORDER                                     06770040
@@ -691,7 +743,12 @@
                    MOVE WS-PENDORD-STATUS TO WPBE-FILE-STATUS           06910041
                    PERFORM P99999-ABEND THRU P99999-EXIT                06920040
            END-EVALUATE.                                                06930040
-                                                                        06940040
+
+           IF REPORT-ONLY-MODE
+               MOVE 'N' TO WS-PENDORDR-FIRST-SW
+           END-IF.
+
+       P12000-READ-NEXT.
            READ VSAM-PENDING-ORDER NEXT.                                06950040
                                                                         06960040
            IF NOT PENDORDR-OK                                           06970040
@@ -707,6 +764,11 @@
                GO TO P12000-EXIT                                        07070040
            END-IF.                                                      07080040
                                                                         07090040
+           IF REPORT-ONLY-MODE
+               ADD +1 TO WS-PENDORDR-DEL
+               GO TO P12000-EXIT
+           END-IF.
+
            DELETE VSAM-PENDING-ORDER.                                   07100040
                                                                         07110040
            IF PENDORDR-OK                                               07120040
@@ -735,6 +797,16 @@
                                                                         07350030
        P13000-DELETE-ITEM-SUPPLIER.                                     07360040
                                                                         07370030
+           IF REPORT-ONLY-MODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :WS-ITEM-SUPPLIER-DEL
+                   FROM   ITEM_SUPPLIER
+                   WHERE  ITEM_PREFIX = :WS-USERID-NUM
+               END-EXEC
+               GO TO P13000-EXIT
+           END-IF.
+
            EXEC SQL                                                     07380030
                DELETE                                                   07390030
                FROM   ITEM_SUPPLIER                                     07400037
@@ -772,6 +844,16 @@
                                                                         07720000
        P14000-DELETE-SUPPLIER.                                          07730040
                                                                         07740000
+           IF REPORT-ONLY-MODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :WS-SUPPLIER-DEL
+                   FROM   SUPPLIER
+                   WHERE  PREFIX = :WS-USERID-NUM
+               END-EXEC
+               GO TO P14000-EXIT
+           END-IF.
+
            EXEC SQL                                                     07750000
                DELETE                                                   07760004
                FROM   SUPPLIER                                          07770037
@@ -808,6 +890,16 @@
                                                                         08080030
        P15000-DELETE-ITEM.                                              08090040
                                                                         08100030
+           IF REPORT-ONLY-MODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :WS-ITEM-DEL
+                   FROM   ITEM
+                   WHERE  PREFIX = :WS-USERID-NUM
+               END-EXEC
+               GO TO P15000-EXIT
+           END-IF.
+
            EXEC SQL                                                     08110030
                DELETE                                                   08120030
                FROM   ITEM                                              08130037
@@ -844,6 +936,16 @@
                                                                         08440000
        P16000-DELETE-PURCHASE-TYPE.                                     08450040
                                                                         08460000
+           IF REPORT-ONLY-MODE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :WS-PURCHASE-TYPE-DEL
+                   FROM   PURCHASE_TYPE
+                   WHERE  PREFIX = :WS-USERID-NUM
+               END-EXEC
+               GO TO P16000-EXIT
+           END-IF.
+
            EXEC SQL                                                     08470000
                DELETE                                                   08480004
                FROM   PURCHASE_TYPE                                     08490037
@@ -881,6 +983,11 @@
                                                                         08810004
        P17000-DELETE-USERID.                                            08820040
                                                                         08830004
+           IF REPORT-ONLY-MODE
+               MOVE +1 TO WS-USERID-DEL
+               GO TO P17000-EXIT
+           END-IF.
+
            EXEC SQL                                                     08840004
                DELETE                                                   08850004
                FROM   USERID                                            08860004
@@ -913,6 +1020,10 @@
                                                                         09130000
        P18000-DELETE-ORDER.                                             09140040
                                                                         09150007
+           IF REPORT-ONLY-MODE AND NOT ORDER-FIRST-READ
+               GO TO P18000-GET-NEXT
+           END-IF.
+
            MOVE WS-USERID-NUMBER TO OS-ORDER-PREFIX.                    09160018
            MOVE ZEROES TO OS-ORDER-NUMBER.                              09170032
                                                                         09180000
@@ -948,6 +1059,12 @@
                    PERFORM P99999-ABEND THRU P99999-EXIT                09480020
            END-EVALUATE.                                                09490020
                                                                         09500018
+           IF REPORT-ONLY-MODE
+               MOVE 'N' TO WS-ORDER-FIRST-SW
+               ADD +1 TO WS-ORDER-DEL
+               GO TO P18000-EXIT
+           END-IF.
+
            CALL 'CBLTDLI' USING                                         09510018
                           WS-DLET                                       09520018
                           ORDER-PCB                                     09530018
@@ -970,6 +1087,43 @@
                PERFORM P99999-ABEND THRU P99999-EXIT                    09700016
            END-IF.                                                      09710016
                                                                         09720016
+           GO TO P18000-EXIT.
+
+       P18000-GET-NEXT.
+           CALL 'CBLTDLI' USING
+                          WS-GN
+                          ORDER-PCB
+                          ORDER-SEGMENT
+                          ORDER-SSA-UNQUAL
+           END-CALL.
+
+           MOVE OP-STATUS TO WS-OP-STATUS.
+
+           EVALUATE TRUE
+               WHEN OP-GOOD-RETURN
+                   IF ORDER-PREFIX NOT = WS-USERID-NUMBER
+                       MOVE 'Y' TO WS-END-OF-ORDER-SW
+                       GO TO P18000-EXIT
+                   END-IF
+               WHEN OP-END-OF-DATABASE
+               WHEN OP-SEGMENT-NOT-FOUND
+                   MOVE 'Y' TO WS-END-OF-ORDER-SW
+                   GO TO P18000-EXIT
+               WHEN OTHER
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE
+                   MOVE 'PDAB03' TO WPIE-PROGRAM-ID
+                   MOVE 'P18000' TO WPIE-PARAGRAPH
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME
+                   MOVE 'ORDER' TO WPIE-DATABASE-NAME
+                   MOVE 'GET NEXT ON ORDER DATABASE' TO
+                       WPIE-COMMAND
+                   PERFORM P99999-ABEND THRU P99999-EXIT
+           END-EVALUATE.
+
+           ADD +1 TO WS-ORDER-DEL.
+
        P18000-EXIT.                                                     09730040
            EXIT.                                                        09740000
            EJECT                                                        09750000
