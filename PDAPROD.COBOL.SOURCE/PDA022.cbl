@@ -0,0 +1,616 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PDA022.
+
+      *****************************************************************
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   PDA022                                            *
+      * TRANS   :   PD22                                              *
+      * MAPSET  :   NONE                                              *
+      *                                                               *
+      * FUNCTION:   PROGRAM PDA022 IS AN ADDITIONAL VERSION OF THE    *
+      *             CUSTOMER CREDIT AUTHORIZATION PROCESSING          *
+      *             PROGRAM.  THE ORIGINAL VERSION IS PROGRAM PDA018  *
+      *             WHICH IS THE MQSERIES / CICS TRIGGER MECHANISM    *
+      *             BASED VERSION, RESPONDING TO A REQUEST PUT ON A   *
+      *             QUEUE BY PDA017 AND FORWARDING BUREAU CHECKS TO   *
+      *             THE REMOTE BUREAU SIMULATION QUEUE.               *
+      *             PDA022 CONTAINS THE SAME APPLICATION FUNCTIONALITY*
+      *             AS PDA018 BUT IS INITIATED VIA THE JAVA CONNECTOR *
+      *             ARCHITECTURE (JCA) USING THE CICS TRANSACTION     *
+      *             GATEWAY.                                          *
+      *                                                               *
+      *             ALL MQSERIES FUNCTIONALITY RESIDING IN PDA018 HAS *
+      *             BEEN REMOVED FROM THIS VERSION.  THE THREE CREDIT *
+      *             BUREAU CHECKS, WHICH PDA018 PERFORMS BY PUTTING A *
+      *             REQUEST ON A REMOTE QUEUE FOR THE BATCH BUREAU    *
+      *             SIMULATOR (PDAB05) TO PICK UP, ARE PERFORMED      *
+      *             SYNCHRONOUSLY IN-LINE HERE USING THE SAME         *
+      *             CUSTOMER-ID-DRIVEN SIMULATION RULE AS PDAB05, SO  *
+      *             THE JCA CALLER RECEIVES AN IMMEDIATE RESPONSE     *
+      *             INSTEAD OF WAITING ON A QUEUE ROUND TRIP.         *
+      *                                                               *
+      *             PDA022 USES THE JCA EXTERNAL CALL INTERFACE (ECI) *
+      *             WHICH UTILIZES THE CICS COMMAREA AS THE           *
+      *             COMMUNICATION LINK / COMMON DATA AREA BETWEEN THE *
+      *             JAVA CLIENT AND MAINFRAME CICS APPLICATION.       *
+      *             CREDIT AUTHORIZATION INPUT PARAMETERS AND RESULTS *
+      *             ARE PASSED VIA THE COMMAREA DATA STRUCTURE.       *
+      *                                                               *
+      *             NOTE:  THE PER-BUREAU RESPONSE-TIME SLA LOG       *
+      *             WRITTEN BY PDAB05 (SEE DCREDSLA) IS A BATCH-ONLY  *
+      *             AUDIT TRAIL OF HOW LONG THE SIMULATED BATCH       *
+      *             BUREAU REQUEST/RESPONSE ROUND TRIP TOOK.  SINCE   *
+      *             PDA022 NEVER ROUTES THROUGH THAT ROUND TRIP, IT   *
+      *             HAS NO ELAPSED TIME TO LOG AND WRITES NO SLA LOG  *
+      *             RECORDS.                                          *
+      *                                                               *
+      *                                                               *
+      * FILES   :   NONE                                              *
+      *                                                               *
+      * TRANSACTIONS GENERATED:                                       *
+      *             NONE                                              *
+      *                                                               *
+      * PFKEYS  :   NONE                                              *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
+      *  --------   --------------------  --------------------------  *
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
+      *                                                               *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+           EJECT
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-SUB1                     PIC S9(04)   COMP  VALUE +0.
+       77  WS-COMMAREA-LTH             PIC S9(04)   COMP  VALUE +100.
+       77  WS-RESPONSE-CODE            PIC S9(08)   COMP  VALUE +0.
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-ERROR-FOUND-SW       PIC 9(01)             VALUE 0.
+               88  NO-ERROR-FOUND                            VALUE 0.
+               88  ERROR-FOUND                               VALUE 1.
+               88  FATAL-ERROR-FOUND                         VALUE 9.
+
+           EJECT
+      *****************************************************************
+      *    MISCELLANEOUS WORK FIELDS                                  *
+      *****************************************************************
+
+       01  WS-MISCELLANEOUS-FIELDS.
+           05  WMF-CUSTOMER-ID         PIC X(32).
+           05  WMF-MESSAGE-AREA        PIC X(79)   VALUE SPACES.
+
+           05  WMF-CUSTOMER-LAST-DIGIT PIC 9(01)   VALUE ZEROES.
+           05  WMF-BUREAU-SUB          PIC S9(04)  COMP  VALUE +0.
+
+           05  WMF-CREDIT-RATINGS      PIC X(03)    VALUE 'UUU'.
+           05  WMF-CREDIT-RATINGS-R    REDEFINES WMF-CREDIT-RATINGS
+                                       OCCURS 3 TIMES
+                                       PIC X(01).
+
+           05  WMF-FINAL-CREDIT-RATING PIC X(01)    VALUE SPACES.
+               88  WMF-CREDIT-APPROVED                     VALUE 'A'.
+               88  WMF-CREDIT-REJECTED                     VALUE 'R'.
+               88  WMF-CREDIT-UNAVAILABLE                  VALUE 'U'.
+
+      *****************************************************************
+      *    CICS DEFINITIONS                                           *
+      *****************************************************************
+      *    NONE REQUIRED                                              *
+      *****************************************************************
+           EJECT
+
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+           COPY PDAMSGS.
+           EJECT
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   *
+      *****************************************************************
+
+           COPY PDAERRWS.
+           EJECT
+
+
+      *****************************************************************
+      *    L I N K A G E     S E C T I O N                            *
+      *****************************************************************
+
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *    DFHCOMMAREA  -- LENGTH = 100                               *
+      *****************************************************************
+      *****************************************************************
+      *    CREDIT AUTHORIZATION REQUEST / RESPONSE INFORMATION        *
+      *****************************************************************
+
+       01  DFHCOMMAREA.
+         03 COM-CREDIT-REQUEST-IN.
+           05  COM-CUSTOMER-ID         PIC X(32).
+
+         03 COM-CREDIT-RESPONSE-OUT.
+           05  COM-RETURN-CODE         PIC 9(01).
+               88  COM-NO-ERROR                           VALUE 0.
+               88  COM-ERROR                              VALUE 1.
+               88  COM-FATAL-ERROR                         VALUE 9.
+           05  COM-CREDIT-AUTH         PIC X(01).
+               88  COM-CREDIT-APPROVED                    VALUE 'A'.
+               88  COM-CREDIT-REJECTED                    VALUE 'R'.
+               88  COM-CREDIT-UNAVAILABLE                 VALUE 'U'.
+           05  COM-SCREEN-MESSAGE      PIC X(79).
+           05  COM-ERROR-INFORMATION.
+               10  COM-PDA-ERROR-TYPE  PIC X(04).
+               10  COM-PDA-ERROR-LINE-01
+                                       PIC X(78).
+               10  COM-PDA-ERROR-LINE-02
+                                       PIC X(78).
+           05  COM-FILLER              PIC X(20).
+           EJECT
+
+
+      *****************************************************************
+      *    P R O C E D U R E    D I V I S I O N                       *
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  PROGRAM ENTRY, CONTROL HIGH LEVEL PROCESSING   *
+      *                FOR THE PRODUCT DEMONSTRATION APPLICATION      *
+      *                CREDIT AUTHORIZATION PROCESSING PROGRAM        *
+      *                                                               *
+      *    CALLED BY:  NONE                                           *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+
+           EXEC CICS HANDLE CONDITION
+                ERROR(P99100-GENERAL-ERROR)
+           END-EXEC.
+
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           PERFORM  P00700-MAIN-PROCESS
+               THRU P00700-MAIN-PROCESS-EXIT.
+
+
+           PERFORM  P00400-CICS-RETURN
+               THRU P00400-CICS-RETURN-EXIT.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO INITIALIZE RELEVANT WORK FIELDS     *
+      *                AND VARIABLES, PERFORM ONE TIME TASKS          *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+      *****************************************************************
+      *    INITIALIZE SWITCHES, SUBSCRIPTS, ETC.                      *
+      *****************************************************************
+
+           MOVE ZEROES                 TO WS-ERROR-FOUND-SW.
+           MOVE SPACES                 TO WS-PDA-ERROR-TYPE.
+           MOVE ZEROES                 TO WMF-CUSTOMER-LAST-DIGIT.
+           MOVE 'UUU'                  TO WMF-CREDIT-RATINGS.
+           MOVE SPACES                 TO WMF-FINAL-CREDIT-RATING.
+
+           MOVE FUNCTION UPPER-CASE(COM-CUSTOMER-ID)
+                                       TO WMF-CUSTOMER-ID.
+
+      *****************************************************************
+      *    INITIALIZE THE COMMAREA CREDIT RESPONSE AREA               *
+      *****************************************************************
+
+           MOVE SPACES                 TO COM-CREDIT-RESPONSE-OUT.
+           MOVE ZEROES                 TO COM-RETURN-CODE.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00400-CICS-RETURN                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RETURN CONTROL TO CICS              *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00400-CICS-RETURN.
+
+
+           EXEC CICS RETURN
+                     NOHANDLE
+                     RESP          (WS-RESPONSE-CODE)
+           END-EXEC.
+
+
+      *****************************************************************
+      *    IF ERROR, FORMAT ERROR INFORMATION AND TERMINATE           *
+      *****************************************************************
+
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               NEXT SENTENCE
+           ELSE
+               MOVE 9                  TO WS-ERROR-FOUND-SW
+               MOVE 'CICS'             TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA022'           TO WPCE-PROGRAM-ID
+               MOVE WS-RESPONSE-CODE   TO WPCE-RESPONSE-CODE
+               MOVE 'CICS RETURN'      TO WPCE-COMMAND
+               MOVE 'P00400'           TO WPCE-PARAGRAPH
+               EXEC CICS ABEND
+                         ABCODE('PDAR')
+               END-EXEC.
+
+
+       P00400-CICS-RETURN-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00700-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE CREDIT AUTHORIZATION    *
+      *                HIGH LEVEL PROCESSES                           *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00700-MAIN-PROCESS.
+
+      *****************************************************************
+      *    PROCESS THE CREDIT AUTHORIZATION REQUEST                   *
+      *****************************************************************
+
+           PERFORM  P00800-PROCESS-REQUEST
+               THRU P00800-PROCESS-REQUEST-EXIT.
+
+
+       P00700-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00800-PROCESS-REQUEST                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE CREDIT AUTHORIZATION    *
+      *                PROCESS                                        *
+      *                                                               *
+      *    CALLED BY:  P00700-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P00800-PROCESS-REQUEST.
+
+      *****************************************************************
+      *    OBTAIN A SIMULATED RATING FROM EACH OF THE 3 CREDIT        *
+      *    BUREAUS, THEN COMBINE THEM INTO ONE FINAL RATING           *
+      *****************************************************************
+
+           PERFORM  P03000-CREDIT-AUTH
+               THRU P03000-CREDIT-AUTH-EXIT.
+
+
+       P00800-PROCESS-REQUEST-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03000-CREDIT-AUTH                             *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CONTROL THE CREDIT AUTHORIZATION    *
+      *                BUREAU CHECK AND RESPONSE COMBINATION PROCESS  *
+      *                                                               *
+      *    CALLED BY:  P00800-PROCESS-REQUEST                         *
+      *                                                               *
+      *****************************************************************
+
+       P03000-CREDIT-AUTH.
+
+           PERFORM  P03100-DETERMINE-LAST-DIGIT
+               THRU P03100-DETERMINE-LAST-DIGIT-EXIT.
+
+           PERFORM  P03200-CHECK-BUREAUS
+               THRU P03200-CHECK-BUREAUS-EXIT
+                   VARYING WMF-BUREAU-SUB FROM +1 BY +1
+                       UNTIL WMF-BUREAU-SUB > +3.
+
+           PERFORM  P03500-COMBINE-RATINGS
+               THRU P03500-COMBINE-RATINGS-EXIT.
+
+           PERFORM  P06000-SEND-RESPONSE
+               THRU P06000-SEND-RESPONSE-EXIT.
+
+       P03000-CREDIT-AUTH-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03100-DETERMINE-LAST-DIGIT                    *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO ISOLATE THE LAST DIGIT OF THE       *
+      *                CUSTOMER ID, WHICH DRIVES THE SIMULATED        *
+      *                BUREAU RESPONSE (SAME RULE AS PDAB05)          *
+      *                                                               *
+      *    CALLED BY:  P03000-CREDIT-AUTH                             *
+      *                                                               *
+      *****************************************************************
+
+       P03100-DETERMINE-LAST-DIGIT.
+
+           MOVE ZEROES                 TO WMF-CUSTOMER-LAST-DIGIT.
+           IF WMF-CUSTOMER-ID (32:1) NUMERIC
+               MOVE WMF-CUSTOMER-ID (32:1)
+                                       TO WMF-CUSTOMER-LAST-DIGIT.
+
+       P03100-DETERMINE-LAST-DIGIT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03200-CHECK-BUREAUS                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO SIMULATE ONE CREDIT BUREAU'S        *
+      *                RESPONSE.  A CUSTOMER ID ENDING IN 8 SIMULATES *
+      *                A REJECTION, ENDING IN 9 SIMULATES THE BUREAU  *
+      *                BEING DOWN (UNAVAILABLE), ALL OTHERS ARE       *
+      *                APPROVED -- THE SAME RULE PDAB05 USES TO       *
+      *                SIMULATE THE BATCH BUREAU RESPONSE.            *
+      *                                                               *
+      *    CALLED BY:  P03000-CREDIT-AUTH                             *
+      *                                                               *
+      *****************************************************************
+
+       P03200-CHECK-BUREAUS.
+
+           EVALUATE WMF-CUSTOMER-LAST-DIGIT
+               WHEN 9
+                   MOVE 'U'            TO WMF-CREDIT-RATINGS-R
+                                             (WMF-BUREAU-SUB)
+               WHEN 8
+                   MOVE 'R'            TO WMF-CREDIT-RATINGS-R
+                                             (WMF-BUREAU-SUB)
+               WHEN OTHER
+                   MOVE 'A'            TO WMF-CREDIT-RATINGS-R
+                                             (WMF-BUREAU-SUB)
+           END-EVALUATE.
+
+       P03200-CHECK-BUREAUS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P03500-COMBINE-RATINGS                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO COMBINE THE 3 INDIVIDUAL BUREAU     *
+      *                RATINGS INTO ONE FINAL RATING -- IF ANY        *
+      *                BUREAU IS UNAVAILABLE THE FINAL RATING IS      *
+      *                UNAVAILABLE, ELSE IF ANY BUREAU REJECTED THE   *
+      *                FINAL RATING IS REJECTED, OTHERWISE THE FINAL  *
+      *                RATING IS APPROVED -- THE SAME RULE PDA018     *
+      *                USES TO COMBINE THE MQ BUREAU RESPONSES        *
+      *                                                               *
+      *    CALLED BY:  P03000-CREDIT-AUTH                             *
+      *                                                               *
+      *****************************************************************
+
+       P03500-COMBINE-RATINGS.
+
+           IF WMF-CREDIT-RATINGS-R (1) = 'U'      OR
+              WMF-CREDIT-RATINGS-R (2) = 'U'      OR
+              WMF-CREDIT-RATINGS-R (3) = 'U'
+               MOVE 'U'                TO WMF-FINAL-CREDIT-RATING
+               GO TO P03500-COMBINE-RATINGS-EXIT.
+
+           IF WMF-CREDIT-RATINGS-R (1) = 'R'      OR
+              WMF-CREDIT-RATINGS-R (2) = 'R'      OR
+              WMF-CREDIT-RATINGS-R (3) = 'R'
+               MOVE 'R'                TO WMF-FINAL-CREDIT-RATING
+               GO TO P03500-COMBINE-RATINGS-EXIT.
+
+           MOVE 'A'                    TO WMF-FINAL-CREDIT-RATING.
+
+       P03500-COMBINE-RATINGS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P06000-SEND-RESPONSE                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RETURN THE FINAL CREDIT RATING TO   *
+      *                THE CALLER VIA THE COMMAREA                    *
+      *                                                               *
+      *    CALLED BY:  P03000-CREDIT-AUTH                             *
+      *                                                               *
+      *****************************************************************
+
+       P06000-SEND-RESPONSE.
+
+           MOVE WMF-FINAL-CREDIT-RATING
+                                       TO COM-CREDIT-AUTH.
+
+       P06000-SEND-RESPONSE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE NON-FATAL ERROR MESSAGE      *
+      *                PROCESSING                                     *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P70000-ERROR-ROUTINE.
+
+           MOVE 1                      TO WS-ERROR-FOUND-SW
+                                          COM-RETURN-CODE.
+
+           IF COM-SCREEN-MESSAGE       >  SPACES
+               NEXT SENTENCE
+           ELSE
+               MOVE WMF-MESSAGE-AREA   TO COM-SCREEN-MESSAGE.
+
+
+       P70000-ERROR-ROUTINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99100-GENERAL-ERROR                           *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CATCH ANY CICS ERROR(S) NOT         *
+      *                SPECIFICALLY PROCESSED BY A CICS HANDLE        *
+      *                CONDITION                                      *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99100-GENERAL-ERROR.
+
+
+           MOVE 9                      TO WS-ERROR-FOUND-SW
+           MOVE 'CICS'                 TO WS-PDA-ERROR-TYPE.
+           MOVE 'PDA022'               TO WPCE-PROGRAM-ID.
+           MOVE EIBRESP                TO WPCE-RESPONSE-CODE.
+           MOVE 'UNHANDLED CICS ERROR' TO WPCE-COMMAND.
+           MOVE 'P99100'               TO WPCE-PARAGRAPH.
+           PERFORM  P99500-PDA-ERROR
+               THRU P99500-PDA-ERROR-EXIT.
+
+
+       P99100-GENERAL-ERROR-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    P R O D U C T    D E M O N S T R A T I O N     A P P L     *
+      *                                                               *
+      *             E R R O R    R O U T I N E S                      *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO HANDLE FATAL / TERMINATING CICS     *
+      *                ERRORS                                         *
+      *                                                               *
+      *                FORMATTED ERROR TEXT IS RETURNED VIA THE       *
+      *                COMMAREA                                       *
+      *                                                               *
+      *                A CICS TRANSACTION DUMP IS ALSO GENERATED.     *
+      *                                                               *
+      *    CALLED BY:  GLOBAL                                         *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+      *****************************************************************
+      *      SUSPEND ANY HANDLE CONDITIONS IN EFFECT                  *
+      *****************************************************************
+
+           EXEC CICS PUSH HANDLE
+           END-EXEC.
+
+
+      *****************************************************************
+      *      ROLLBACK ANY TRANSACTION UPDATES                         *
+      *****************************************************************
+
+           EXEC CICS SYNCPOINT ROLLBACK
+           END-EXEC.
+
+
+      *****************************************************************
+      *      FORMAT APPROPRIATE ERROR TEXT (APPLIES TO FATAL ERRORS)  *
+      *****************************************************************
+
+           MOVE WS-ERROR-FOUND-SW      TO COM-RETURN-CODE.
+           MOVE WS-PDA-ERROR-TYPE      TO COM-PDA-ERROR-TYPE.
+
+           MOVE WS-PDA-CICS-ERROR-01   TO COM-PDA-ERROR-LINE-01.
+           MOVE WS-PDA-CICS-ERROR-02   TO COM-PDA-ERROR-LINE-02.
+
+      *****************************************************************
+      *      TAKE A TRANSACTION DUMP (FOR FATAL ERRORS ONLY)          *
+      *****************************************************************
+
+           IF FATAL-ERROR-FOUND
+               EXEC CICS DUMP
+                         TRANSACTION
+                         DUMPCODE('PDER')
+               END-EXEC.
+
+      *****************************************************************
+      * RETURN CONTROL TO CICS                                        *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
