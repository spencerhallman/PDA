@@ -0,0 +1,801 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB12.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB12                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB12 IS A BATCH PROGRAM THAT PRODUCES A * 00000100
+      *             SUPPLIER PERFORMANCE SCORECARD REPORT.  THE       * 00000110
+      *             SUPPLIER TABLE IS LOADED INTO A WORKING STORAGE   * 00000120
+      *             TABLE AND THE ORDER DATABASE ON ORDER1DB IS       * 00000130
+      *             SCANNED SEQUENTIALLY, ROOT AND ORDER ITEM         * 00000140
+      *             CHILDREN, TO ACCUMULATE THE NUMBER OF LINE ITEMS  * 00000150
+      *             AND THE TOTAL EXTENDED DOLLAR VOLUME PLACED       * 00000160
+      *             AGAINST EACH SUPPLIER.  THE REPORT THEN LISTS     * 00000170
+      *             EVERY SUPPLIER WITH AT LEAST ONE LINE ITEM,       * 00000180
+      *             RANKED BY TOTAL DOLLAR VOLUME DESCENDING, SO      * 00000190
+      *             PURCHASING CAN SEE WHICH SUPPLIERS ARE CARRYING   * 00000200
+      *             THE MOST BUSINESS.                                * 00000210
+      *                  1)  SUPPLIER TABLE             (DB2)         * 00000220
+      *                  2)  ORDER DATABASE              (IMS)        * 00000230
+      *                                                               * 00000240
+      * FILES   :   SUPPLIER TABLE        -  DB2           (INPUT)    * 00000250
+      *             ORDER DATABASE        -  IMS           (INPUT)    * 00000260
+      *                                                               * 00000270
+      ***************************************************************** 00000280
+      *             PROGRAM CHANGE LOG                                * 00000290
+      *             -------------------                               * 00000300
+      *                                                               * 00000310
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000320
+      *  --------   --------------------  --------------------------  * 00000330
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00000340
+      *                                                               * 00000350
+      ***************************************************************** 00000360
+           EJECT                                                        00000370
+       ENVIRONMENT DIVISION.                                            00000380
+                                                                        00000390
+       DATA DIVISION.                                                   00000400
+                                                                        00000410
+       WORKING-STORAGE SECTION.                                         00000420
+                                                                        00000430
+      ***************************************************************** 00000440
+      *    SWITCHES                                                   * 00000450
+      ***************************************************************** 00000460
+                                                                        00000470
+       01  WS-SWITCHES.                                                 00000480
+           05  WS-END-OF-IMS-SW        PIC X     VALUE 'N'.             00000490
+               88  END-OF-IMS                    VALUE 'Y'.             00000500
+           05  WS-END-OF-ITEMS-SW      PIC X     VALUE 'N'.             00000510
+               88  END-OF-ITEMS                  VALUE 'Y'.             00000520
+           05  WS-END-OF-SUP-LOAD-SW   PIC X     VALUE 'N'.             00000530
+               88  END-OF-SUP-LOAD               VALUE 'Y'.             00000540
+           EJECT                                                        00000550
+      ***************************************************************** 00000560
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000570
+      ***************************************************************** 00000580
+                                                                        00000590
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000600
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00000610
+           03  WS-GN                   PIC X(4)  VALUE 'GN  '.          00000620
+           03  WS-GNP                  PIC X(4)  VALUE 'GNP '.          00000630
+           03  WS-OP-STATUS            PIC XX    VALUE SPACES.          00000640
+               88  OP-GOOD-RETURN                VALUE '  '.            00000650
+               88  OP-END-OF-DATABASE            VALUE 'GB'.            00000660
+               88  OP-SEGMENT-NOT-FOUND          VALUE 'GE'.            00000670
+           03  WS-ITEMS-UNMATCHED      PIC S9(7) VALUE +0       COMP-3. 00000680
+           03  WS-RANK-NUMBER          PIC S9(4) VALUE +0       COMP.   00000690
+           03  WS-EXT-AMOUNT           PIC S9(9)V99                     00000700
+                                                 VALUE +0       COMP-3. 00000710
+           03  WS-DATE.                                                 00000720
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00000730
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00000740
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00000750
+           EJECT                                                        00000760
+      ***************************************************************** 00000770
+      *    SUPPLIER SCORECARD WORKING TABLE                           * 00000780
+      *    LOADED ONCE FROM SUPPLIER AND USED TO ACCUMULATE LINE      * 00000790
+      *    ITEM AND DOLLAR VOLUME STATISTICS FOUND ON ORDER1DB.       * 00000800
+      ***************************************************************** 00000810
+                                                                        00000820
+       01  WS-SUPPLIER-CONTROL.                                         00000830
+           05  WS-SUP-MAX              PIC S9(4) COMP VALUE +500.       00000840
+           05  WS-SUP-CNT              PIC S9(4) COMP VALUE ZEROES.     00000850
+           05  WS-SUP-SUB              PIC S9(4) COMP VALUE ZEROES.     00000860
+           05  WS-SUP-SUB2             PIC S9(4) COMP VALUE ZEROES.     00000870
+                                                                        00000880
+       01  WS-SUPPLIER-TABLE.                                           00000890
+           05  WS-SUP-ENTRY            OCCURS 500 TIMES                 00000900
+                                       INDEXED BY WS-SUP-NDX.           00000910
+               10  WS-SUP-KEY.                                          00000920
+                   15  WS-SUP-PREFIX   PIC X(5).                        00000930
+                   15  WS-SUP-ID       PIC X(32).                       00000940
+               10  WS-SUP-NAME         PIC X(64).                       00000950
+               10  WS-SUP-ITEM-COUNT   PIC S9(7) COMP-3 VALUE ZEROES.   00000960
+               10  WS-SUP-TOTAL-QTY    PIC S9(9) COMP-3 VALUE ZEROES.   00000970
+               10  WS-SUP-TOTAL-AMT    PIC S9(9)V99                     00000980
+                                                 COMP-3 VALUE ZEROES.   00000990
+                                                                        00001000
+       01  WS-SUPPLIER-SWAP.                                            00001010
+           05  WS-SUPS-KEY.                                             00001020
+               10  WS-SUPS-PREFIX      PIC X(5).                        00001030
+               10  WS-SUPS-ID          PIC X(32).                       00001040
+           05  WS-SUPS-NAME            PIC X(64).                       00001050
+           05  WS-SUPS-ITEM-COUNT      PIC S9(7) COMP-3.                00001060
+           05  WS-SUPS-TOTAL-QTY       PIC S9(9) COMP-3.                00001070
+           05  WS-SUPS-TOTAL-AMT       PIC S9(9)V99 COMP-3.             00001080
+           EJECT                                                        00001090
+      ***************************************************************** 00001100
+      *    DISPLAY AREA                                               * 00001110
+      ***************************************************************** 00001120
+                                                                        00001130
+       01  WS-DISPLAY-LINES.                                            00001140
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00001150
+           03  WS-DL-BLANK.                                             00001160
+               05  FILLER         PIC X(01) VALUE '*'.                  00001170
+               05  FILLER         PIC X(78) VALUE SPACES.               00001180
+               05  FILLER         PIC X(01) VALUE '*'.                  00001190
+           03  WS-DL-LINE.                                              00001200
+               05  FILLER         PIC X(01) VALUE '*'.                  00001210
+               05  WS-DL-LINE-TEXT                                      00001220
+                                  PIC X(78) VALUE SPACES.               00001230
+               05  FILLER         PIC X(01) VALUE '*'.                  00001240
+           03  WS-DL-RUN-DATE.                                          00001250
+               05  FILLER         PIC X(01) VALUE '*'.                  00001260
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               00001270
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               00001280
+               05  FILLER         PIC X(01) VALUE '/'.                  00001290
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               00001300
+               05  FILLER         PIC X(01) VALUE '/'.                  00001310
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               00001320
+               05  FILLER         PIC X(56) VALUE SPACES.               00001330
+               05  FILLER         PIC X(01) VALUE '*'.                  00001340
+           03  WS-DL-TOTAL.                                             00001350
+               05  FILLER         PIC X(01) VALUE '*'.                  00001360
+               05  FILLER         PIC X(45) VALUE SPACES.               00001370
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          00001380
+               05  FILLER         PIC X(3)  VALUE ' - '.                00001390
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               00001400
+               05  FILLER         PIC X(01) VALUE '*'.                  00001410
+           EJECT                                                        00001420
+      ***************************************************************** 00001430
+      *    SUPPLIER SCORECARD REPORT LINES                            * 00001440
+      ***************************************************************** 00001450
+                                                                        00001460
+       01  WS-DL-SUP-HEADING.                                           00001470
+           03  FILLER                  PIC X(01) VALUE '*'.             00001480
+           03  FILLER                  PIC X(04) VALUE 'RANK'.          00001490
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001500
+           03  FILLER                  PIC X(15) VALUE 'SUPPLIER ID'.   00001510
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001520
+           03  FILLER                  PIC X(25) VALUE 'SUPPLIER NAME'. 00001530
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001540
+           03  FILLER                  PIC X(07) VALUE 'ITEMS'.         00001550
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001560
+           03  FILLER                  PIC X(14) VALUE 'TOTAL AMOUNT'.  00001570
+           03  FILLER                  PIC X(05) VALUE SPACES.          00001580
+           03  FILLER                  PIC X(01) VALUE '*'.             00001590
+                                                                        00001600
+       01  WS-DL-SUP-DETAIL.                                            00001610
+           03  FILLER                  PIC X(01) VALUE '*'.             00001620
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001630
+           03  WS-DL-SUP-RANK          PIC ZZ9.                         00001640
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001650
+           03  WS-DL-SUP-ID            PIC X(15).                       00001660
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001670
+           03  WS-DL-SUP-NAME          PIC X(25).                       00001680
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001690
+           03  WS-DL-SUP-ITEM-CNT      PIC ZZZ,ZZ9.                     00001700
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001710
+           03  WS-DL-SUP-TOTAL-AMT     PIC ZZZ,ZZZ,ZZ9.99-.             00001720
+           03  FILLER                  PIC X(04) VALUE SPACES.          00001730
+           03  FILLER                  PIC X(01) VALUE '*'.             00001740
+           EJECT                                                        00001750
+      ***************************************************************** 00001760
+      *    DB2  DEFINITIONS                                           * 00001770
+      ***************************************************************** 00001780
+                                                                        00001790
+      ***************************************************************** 00001800
+      *         SQL COMMUNICATIONS AREA                               * 00001810
+      ***************************************************************** 00001820
+                                                                        00001830
+           EXEC SQL                                                     00001840
+              INCLUDE SQLCA                                             00001850
+           END-EXEC.                                                    00001860
+           EJECT                                                        00001870
+           EXEC SQL                                                     00001880
+              INCLUDE DSUPPLR                                           00001890
+           END-EXEC.                                                    00001900
+           EJECT                                                        00001910
+           EXEC SQL                                                     00001920
+               DECLARE SUPPLOAD CURSOR FOR                              00001930
+                   SELECT    PREFIX,                                    00001940
+                             SUPPLIER_ID,                               00001950
+                             NAME                                       00001960
+                   FROM      SUPPLIER                                   00001970
+                   ORDER BY  PREFIX, SUPPLIER_ID                        00001980
+           END-EXEC.                                                    00001990
+           EJECT                                                        00002000
+      ***************************************************************** 00002010
+      *    IMS FUNCTION DEFINITIONS                                   * 00002020
+      ***************************************************************** 00002030
+                                                                        00002040
+       01  ORDER-SSA-UNQUAL.                                            00002050
+           03  FILLER                  PIC X(8)  VALUE 'ORDER'.         00002060
+           03  FILLER                  PIC X     VALUE SPACES.          00002070
+                                                                        00002080
+       01  ORDER-ITEM-SSA-UNQUAL.                                       00002090
+           03  FILLER                  PIC X(8)  VALUE 'ORDITEM'.       00002100
+           03  FILLER                  PIC X     VALUE SPACES.          00002110
+           EJECT                                                        00002120
+      ***************************************************************** 00002130
+      *    IMS RECORD AREAS                                           * 00002140
+      ***************************************************************** 00002150
+                                                                        00002160
+           COPY ORDER.                                                  00002170
+           EJECT                                                        00002180
+           COPY IORDITEM.                                               00002190
+           EJECT                                                        00002200
+      ***************************************************************** 00002210
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00002220
+      ***************************************************************** 00002230
+                                                                        00002240
+           COPY PDAERRWS.                                               00002250
+                                                                        00002260
+       01  WS-PDA-BATCH-ERROR-01.                                       00002270
+           05  FILLER             PIC X     VALUE SPACES.               00002280
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             00002290
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          00002300
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB12'.             00002310
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      00002320
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               00002330
+                                                                        00002340
+       01  WS-PDA-BATCH-ERROR-02.                                       00002350
+           05  FILLER             PIC X(8)  VALUE SPACES.               00002360
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               00002370
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   00002380
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               00002390
+           EJECT                                                        00002400
+      ***************************************************************** 00002410
+      *    LINKAGE SECTION                                            * 00002420
+      ***************************************************************** 00002430
+                                                                        00002440
+       LINKAGE SECTION.                                                 00002450
+                                                                        00002460
+      ****************************************************************  00002470
+      *****  I-O PCB                                                  * 00002480
+      ****************************************************************  00002490
+                                                                        00002500
+       01  IO-PCB.                                                      00002510
+           05  FILLER                  PIC X(10) VALUE SPACES.          00002520
+           05  IO-STATUS               PIC XX    VALUE SPACES.          00002530
+           05  FILLER                  PIC X(20) VALUE SPACES.          00002540
+                                                                        00002550
+           COPY PCBORDER.                                               00002560
+           EJECT                                                        00002570
+      ***************************************************************** 00002580
+      *    P R O C E D U R E    D I V I S I O N                       * 00002590
+      ***************************************************************** 00002600
+                                                                        00002610
+       PROCEDURE DIVISION.                                              00002620
+                                                                        00002630
+      ***************************************************************** 00002640
+      *                                                               * 00002650
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00002660
+      *                                                               * 00002670
+      *    FUNCTION :  PROGRAM ENTRY.  LOAD THE SUPPLIER TABLE,       * 00002680
+      *                ACCUMULATE LINE ITEM / DOLLAR VOLUME STATS     * 00002690
+      *                FROM ORDER1DB, RANK THE RESULT, THEN PRINT     * 00002700
+      *                THE SCORECARD REPORT.                          * 00002710
+      *                                                               * 00002720
+      *    CALLED BY:  NONE                                           * 00002730
+      *                                                               * 00002740
+      ***************************************************************** 00002750
+                                                                        00002760
+       P00000-MAINLINE.                                                 00002770
+                                                                        00002780
+           ENTRY 'DLITCBL' USING                                        00002790
+                           IO-PCB                                       00002800
+                           ORDER-PCB.                                   00002810
+                                                                        00002820
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  00002830
+                                                                        00002840
+           DISPLAY ' '.                                                 00002850
+           DISPLAY WS-DL-ASTERISK.                                      00002860
+           DISPLAY WS-DL-BLANK.                                         00002870
+           MOVE '  PDAB12 - SUPPLIER PERFORMANCE SCORECARD REPORT'      00002880
+               TO WS-DL-LINE-TEXT.                                      00002890
+           DISPLAY WS-DL-LINE.                                          00002900
+           MOVE SPACES TO WS-DL-RUN-DATE.                               00002910
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      00002920
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        00002930
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            00002940
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          00002950
+           DISPLAY WS-DL-RUN-DATE.                                      00002960
+           DISPLAY WS-DL-BLANK.                                         00002970
+           DISPLAY WS-DL-ASTERISK.                                      00002980
+           DISPLAY ' '.                                                 00002990
+                                                                        00003000
+           PERFORM P10000-LOAD-SUPPLIERS THRU P10000-EXIT.              00003010
+           PERFORM P20000-SCAN-ORDERS THRU P20000-EXIT.                 00003020
+           PERFORM P30000-RANK-SUPPLIERS THRU P30000-EXIT.              00003030
+           PERFORM P40000-PRINT-REPORT THRU P40000-EXIT.                00003040
+                                                                        00003050
+           DISPLAY ' '.                                                 00003060
+           DISPLAY WS-DL-ASTERISK.                                      00003070
+                                                                        00003080
+           MOVE 'SUPPLIERS LISTED' TO WS-DL-T-TITLE.                    00003090
+           MOVE WS-SUP-CNT TO WS-DL-T-CNT.                              00003100
+           DISPLAY WS-DL-TOTAL.                                         00003110
+                                                                        00003120
+           MOVE 'ITEMS, UNKNOWN SUPPLIER' TO WS-DL-T-TITLE.             00003130
+           MOVE WS-ITEMS-UNMATCHED TO WS-DL-T-CNT.                      00003140
+           DISPLAY WS-DL-TOTAL.                                         00003150
+                                                                        00003160
+           DISPLAY WS-DL-ASTERISK.                                      00003170
+           DISPLAY ' '.                                                 00003180
+                                                                        00003190
+           GOBACK.                                                      00003200
+                                                                        00003210
+       P00000-EXIT.                                                     00003220
+           EXIT.                                                        00003230
+           EJECT                                                        00003240
+      ***************************************************************** 00003250
+      *                                                               * 00003260
+      *    PARAGRAPH:  P10000-LOAD-SUPPLIERS                          * 00003270
+      *                                                               * 00003280
+      *    FUNCTION :  OPEN THE SUPPLIER TABLE IN KEY SEQUENCE AND    * 00003290
+      *                LOAD EVERY ROW INTO WS-SUPPLIER-TABLE WITH ITS * 00003300
+      *                STATISTICS INITIALIZED TO ZERO, SO THE IMS     * 00003310
+      *                SCAN BELOW HAS A TABLE TO SEARCH.               *00003320
+      *                                                               * 00003330
+      *    CALLED BY:  P00000-MAINLINE                                * 00003340
+      *                                                               * 00003350
+      ***************************************************************** 00003360
+                                                                        00003370
+       P10000-LOAD-SUPPLIERS.                                           00003380
+                                                                        00003390
+           EXEC SQL                                                     00003400
+               OPEN SUPPLOAD                                            00003410
+           END-EXEC.                                                    00003420
+                                                                        00003430
+           IF SQLCODE NOT = +0                                          00003440
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00003450
+               MOVE 'PDAB12' TO WPDE-PROGRAM-ID                         00003460
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00003470
+               MOVE 'OPEN SUPPLOAD CURSOR' TO WPDE-FUNCTION             00003480
+               MOVE 'P10000' TO WPDE-PARAGRAPH                          00003490
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00003500
+                                                                        00003510
+           PERFORM P10100-GET-NEXT-SUP THRU P10100-EXIT                 00003520
+               UNTIL END-OF-SUP-LOAD.                                   00003530
+                                                                        00003540
+           EXEC SQL                                                     00003550
+               CLOSE SUPPLOAD                                           00003560
+           END-EXEC.                                                    00003570
+                                                                        00003580
+           IF SQLCODE NOT = +0                                          00003590
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          00003600
+               MOVE 'PDAB12' TO WPDE-PROGRAM-ID                         00003610
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         00003620
+               MOVE 'CLOSE SUPPLOAD CURSOR' TO WPDE-FUNCTION            00003630
+               MOVE 'P10000' TO WPDE-PARAGRAPH                          00003640
+               PERFORM P99999-ABEND THRU P99999-EXIT.                   00003650
+                                                                        00003660
+       P10000-EXIT.                                                     00003670
+           EXIT.                                                        00003680
+           EJECT                                                        00003690
+      ***************************************************************** 00003700
+      *                                                               * 00003710
+      *    PARAGRAPH:  P10100-GET-NEXT-SUP                            * 00003720
+      *                                                               * 00003730
+      *    FUNCTION :  FETCH THE NEXT SUPPLIER ROW IN KEY SEQUENCE    * 00003740
+      *                AND ADD IT TO THE WORKING TABLE.  IF THE       * 00003750
+      *                TABLE IS ALREADY FULL THE ENTRY IS SIMPLY      * 00003760
+      *                DROPPED - THE REFERENCE TABLE IS NOT EXPECTED  * 00003770
+      *                TO EXCEED WS-SUP-MAX ENTRIES.                  * 00003780
+      *                                                               * 00003790
+      *    CALLED BY:  P10000-LOAD-SUPPLIERS                          * 00003800
+      *                                                               * 00003810
+      ***************************************************************** 00003820
+                                                                        00003830
+       P10100-GET-NEXT-SUP.                                             00003840
+                                                                        00003850
+           EXEC SQL                                                     00003860
+               FETCH  SUPPLOAD                                          00003870
+               INTO   :SUPPLIER-PREFIX,                                 00003880
+                      :SUPPLIER-SUPPLIER-ID,                            00003890
+                      :SUPPLIER-NAME                                    00003900
+           END-EXEC.                                                    00003910
+                                                                        00003920
+           EVALUATE TRUE                                                00003930
+               WHEN SQLCODE = +100                                      00003940
+                   MOVE 'Y' TO WS-END-OF-SUP-LOAD-SW                    00003950
+               WHEN SQLCODE NOT = +0                                    00003960
+                   MOVE 'DB2' TO WS-PDA-ERROR-TYPE                      00003970
+                   MOVE 'PDAB12' TO WPDE-PROGRAM-ID                     00003980
+                   MOVE SQLCODE TO WPDE-DB2-SQLCODE                     00003990
+                   MOVE 'FETCH SUPPLOAD CURSOR' TO WPDE-FUNCTION        00004000
+                   MOVE 'P10100' TO WPDE-PARAGRAPH                      00004010
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00004020
+               WHEN WS-SUP-CNT NOT < WS-SUP-MAX                         00004030
+                   CONTINUE                                             00004040
+               WHEN OTHER                                               00004050
+                   ADD +1 TO WS-SUP-CNT                                 00004060
+                   SET WS-SUP-NDX TO WS-SUP-CNT                         00004070
+                   MOVE SUPPLIER-PREFIX                                 00004080
+                                     TO WS-SUP-PREFIX (WS-SUP-NDX)      00004090
+                   MOVE SUPPLIER-SUPPLIER-ID                            00004100
+                                     TO WS-SUP-ID     (WS-SUP-NDX)      00004110
+                   MOVE SUPPLIER-NAME                                   00004120
+                                     TO WS-SUP-NAME   (WS-SUP-NDX)      00004130
+                   MOVE ZEROES TO WS-SUP-ITEM-COUNT (WS-SUP-NDX)        00004140
+                   MOVE ZEROES TO WS-SUP-TOTAL-QTY  (WS-SUP-NDX)        00004150
+                   MOVE ZEROES TO WS-SUP-TOTAL-AMT  (WS-SUP-NDX)        00004160
+           END-EVALUATE.                                                00004170
+                                                                        00004180
+       P10100-EXIT.                                                     00004190
+           EXIT.                                                        00004200
+           EJECT                                                        00004210
+      ***************************************************************** 00004220
+      *                                                               * 00004230
+      *    PARAGRAPH:  P20000-SCAN-ORDERS                             * 00004240
+      *                                                               * 00004250
+      *    FUNCTION :  DRIVE A SEQUENTIAL, UNQUALIFIED SCAN OF EVERY  * 00004260
+      *                ORDER ROOT SEGMENT ON ORDER1DB.                * 00004270
+      *                                                               * 00004280
+      *    CALLED BY:  P00000-MAINLINE                                * 00004290
+      *                                                               * 00004300
+      ***************************************************************** 00004310
+                                                                        00004320
+       P20000-SCAN-ORDERS.                                              00004330
+                                                                        00004340
+           PERFORM P20100-GET-NEXT-ORDER THRU P20100-EXIT               00004350
+               UNTIL END-OF-IMS.                                        00004360
+                                                                        00004370
+       P20000-EXIT.                                                     00004380
+           EXIT.                                                        00004390
+           EJECT                                                        00004400
+      ***************************************************************** 00004410
+      *                                                               * 00004420
+      *    PARAGRAPH:  P20100-GET-NEXT-ORDER                          * 00004430
+      *                                                               * 00004440
+      *    FUNCTION :  GET THE NEXT ORDER ROOT SEGMENT SEQUENTIALLY   * 00004450
+      *                FROM ORDER1DB AND, IF ONE WAS FOUND, PROCESS   * 00004460
+      *                EVERY ORDER ITEM CHILD UNDERNEATH IT.          * 00004470
+      *                                                               * 00004480
+      *    CALLED BY:  P20000-SCAN-ORDERS                             * 00004490
+      *                                                               * 00004500
+      ***************************************************************** 00004510
+                                                                        00004520
+       P20100-GET-NEXT-ORDER.                                           00004530
+                                                                        00004540
+           CALL 'CBLTDLI' USING                                         00004550
+                          WS-GN                                         00004560
+                          ORDER-PCB                                     00004570
+                          ORDER-SEGMENT                                 00004580
+                          ORDER-SSA-UNQUAL                              00004590
+           END-CALL.                                                    00004600
+                                                                        00004610
+           MOVE OP-STATUS TO WS-OP-STATUS.                              00004620
+                                                                        00004630
+           EVALUATE TRUE                                                00004640
+               WHEN OP-GOOD-RETURN                                      00004650
+                   PERFORM P20200-SCAN-ORDER-ITEMS THRU P20200-EXIT     00004660
+               WHEN OP-END-OF-DATABASE                                  00004670
+               WHEN OP-SEGMENT-NOT-FOUND                                00004680
+                   MOVE 'Y' TO WS-END-OF-IMS-SW                         00004690
+               WHEN OTHER                                               00004700
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      00004710
+                   MOVE 'PDAB12' TO WPIE-PROGRAM-ID                     00004720
+                   MOVE 'P20100' TO WPIE-PARAGRAPH                      00004730
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   00004740
+                   MOVE 'GN  ' TO WPIE-FUNCTION-CODE                    00004750
+                   MOVE 'ORDER' TO WPIE-SEGMENT-NAME                    00004760
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                00004770
+                   MOVE 'GN ORDER ROOT SEGMENT' TO WPIE-COMMAND         00004780
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00004790
+           END-EVALUATE.                                                00004800
+                                                                        00004810
+       P20100-EXIT.                                                     00004820
+           EXIT.                                                        00004830
+           EJECT                                                        00004840
+      ***************************************************************** 00004850
+      *                                                               * 00004860
+      *    PARAGRAPH:  P20200-SCAN-ORDER-ITEMS                        * 00004870
+      *                                                               * 00004880
+      *    FUNCTION :  DRIVE A SEQUENTIAL SCAN OF EVERY ORDER ITEM    * 00004890
+      *                CHILD SEGMENT UNDER THE CURRENT ORDER ROOT.    * 00004900
+      *                                                               * 00004910
+      *    CALLED BY:  P20100-GET-NEXT-ORDER                          * 00004920
+      *                                                               * 00004930
+      ***************************************************************** 00004940
+                                                                        00004950
+       P20200-SCAN-ORDER-ITEMS.                                         00004960
+                                                                        00004970
+           MOVE 'N' TO WS-END-OF-ITEMS-SW.                              00004980
+                                                                        00004990
+           PERFORM P20300-GET-NEXT-ITEM THRU P20300-EXIT                00005000
+               UNTIL END-OF-ITEMS.                                      00005010
+                                                                        00005020
+       P20200-EXIT.                                                     00005030
+           EXIT.                                                        00005040
+           EJECT                                                        00005050
+      ***************************************************************** 00005060
+      *                                                               * 00005070
+      *    PARAGRAPH:  P20300-GET-NEXT-ITEM                           * 00005080
+      *                                                               * 00005090
+      *    FUNCTION :  GET THE NEXT ORDER ITEM CHILD SEGMENT UNDER    * 00005100
+      *                THE CURRENT ORDER ROOT AND, IF ONE WAS FOUND,  * 00005110
+      *                BUMP ITS SUPPLIER'S SCORECARD STATISTICS.      * 00005120
+      *                                                               * 00005130
+      *    CALLED BY:  P20200-SCAN-ORDER-ITEMS                        * 00005140
+      *                                                               * 00005150
+      ***************************************************************** 00005160
+                                                                        00005170
+       P20300-GET-NEXT-ITEM.                                            00005180
+                                                                        00005190
+           CALL 'CBLTDLI' USING                                         00005200
+                          WS-GNP                                        00005210
+                          ORDER-PCB                                     00005220
+                          ORDER-ITEM-SEGMENT                            00005230
+                          ORDER-ITEM-SSA-UNQUAL                         00005240
+           END-CALL.                                                    00005250
+                                                                        00005260
+           MOVE OP-STATUS TO WS-OP-STATUS.                              00005270
+                                                                        00005280
+           EVALUATE TRUE                                                00005290
+               WHEN OP-GOOD-RETURN                                      00005300
+                   PERFORM P20400-BUMP-SUPPLIER THRU P20400-EXIT        00005310
+               WHEN OP-END-OF-DATABASE                                  00005320
+               WHEN OP-SEGMENT-NOT-FOUND                                00005330
+                   MOVE 'Y' TO WS-END-OF-ITEMS-SW                       00005340
+               WHEN OTHER                                               00005350
+                   MOVE 'IMS' TO WS-PDA-ERROR-TYPE                      00005360
+                   MOVE 'PDAB12' TO WPIE-PROGRAM-ID                     00005370
+                   MOVE 'P20300' TO WPIE-PARAGRAPH                      00005380
+                   MOVE OP-STATUS TO WPIE-STATUS-CODE                   00005390
+                   MOVE 'GNP ' TO WPIE-FUNCTION-CODE                    00005400
+                   MOVE 'ORDITEM' TO WPIE-SEGMENT-NAME                  00005410
+                   MOVE 'ORDER1DB' TO WPIE-DATABASE-NAME                00005420
+                   MOVE 'GNP ORDER ITEM SEGMENT' TO WPIE-COMMAND        00005430
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00005440
+           END-EVALUATE.                                                00005450
+                                                                        00005460
+       P20300-EXIT.                                                     00005470
+           EXIT.                                                        00005480
+           EJECT                                                        00005490
+      ***************************************************************** 00005500
+      *                                                               * 00005510
+      *    PARAGRAPH:  P20400-BUMP-SUPPLIER                           * 00005520
+      *                                                               * 00005530
+      *    FUNCTION :  SEARCH THE WORKING TABLE FOR THE SUPPLIER KEY  * 00005540
+      *                OF THE CURRENT ORDER ITEM AND ADD ITS          * 00005550
+      *                QUANTITY AND EXTENDED AMOUNT TO THAT           * 00005560
+      *                SUPPLIER'S STATISTICS.  NO MATCH MEANS THE     * 00005570
+      *                ITEM'S SUPPLIER IS NOT ON THE SUPPLIER TABLE - * 00005580
+      *                TALLIED SEPARATELY SO IT ISN'T LOST.           * 00005590
+      *                                                               * 00005600
+      *    CALLED BY:  P20300-GET-NEXT-ITEM                           * 00005610
+      *                                                               * 00005620
+      ***************************************************************** 00005630
+                                                                        00005640
+       P20400-BUMP-SUPPLIER.                                            00005650
+                                                                        00005660
+           COMPUTE WS-EXT-AMOUNT ROUNDED =                              00005670
+               ORDER-ITEM-QUANTITY * ORDER-ITEM-UNIT-PRICE.             00005680
+                                                                        00005690
+           SET WS-SUP-NDX TO +1.                                        00005700
+                                                                        00005710
+           SEARCH WS-SUP-ENTRY                                          00005720
+               AT END                                                   00005730
+                   ADD +1 TO WS-ITEMS-UNMATCHED                         00005740
+               WHEN WS-SUP-PREFIX (WS-SUP-NDX) =                        00005750
+                    ORDER-ITEM-SUPPLIER-PREFIX                          00005760
+                AND WS-SUP-ID     (WS-SUP-NDX) =                        00005770
+                    ORDER-ITEM-SUPPLIER-ID                              00005780
+                   ADD +1 TO WS-SUP-ITEM-COUNT (WS-SUP-NDX)             00005790
+                   ADD ORDER-ITEM-QUANTITY                              00005800
+                                    TO WS-SUP-TOTAL-QTY (WS-SUP-NDX)    00005810
+                   ADD WS-EXT-AMOUNT                                    00005820
+                                    TO WS-SUP-TOTAL-AMT (WS-SUP-NDX)    00005830
+           END-SEARCH.                                                  00005840
+                                                                        00005850
+       P20400-EXIT.                                                     00005860
+           EXIT.                                                        00005870
+           EJECT                                                        00005880
+      ***************************************************************** 00005890
+      *                                                               * 00005900
+      *    PARAGRAPH:  P30000-RANK-SUPPLIERS                          * 00005910
+      *                                                               * 00005920
+      *    FUNCTION :  ONE FULL BUBBLE SORT OF WS-SUPPLIER-TABLE,     * 00005930
+      *                RANKING THE ENTRIES BY WS-SUP-TOTAL-AMT        * 00005940
+      *                DESCENDING.                                    * 00005950
+      *                                                               * 00005960
+      *    CALLED BY:  P00000-MAINLINE                                * 00005970
+      *                                                               * 00005980
+      ***************************************************************** 00005990
+                                                                        00006000
+       P30000-RANK-SUPPLIERS.                                           00006010
+                                                                        00006020
+           IF WS-SUP-CNT < +2                                           00006030
+               GO TO P30000-EXIT                                        00006040
+           END-IF.                                                      00006050
+                                                                        00006060
+           PERFORM P30100-RANK-PASS THRU P30100-EXIT                    00006070
+               VARYING WS-SUP-SUB FROM +1 BY +1                         00006080
+               UNTIL WS-SUP-SUB NOT < WS-SUP-CNT.                       00006090
+                                                                        00006100
+       P30000-EXIT.                                                     00006110
+           EXIT.                                                        00006120
+           EJECT                                                        00006130
+      ***************************************************************** 00006140
+      *                                                               * 00006150
+      *    PARAGRAPH:  P30100-RANK-PASS                               * 00006160
+      *                                                               * 00006170
+      *    FUNCTION :  ONE PASS OF A BUBBLE SORT ON THE SUPPLIER      * 00006180
+      *                TABLE, DRIVEN BY THE VARYING ON THE PERFORM    * 00006190
+      *                IN P30000-RANK-SUPPLIERS.                      * 00006200
+      *                                                               * 00006210
+      *    CALLED BY:  P30000-RANK-SUPPLIERS                          * 00006220
+      *                                                               * 00006230
+      ***************************************************************** 00006240
+                                                                        00006250
+       P30100-RANK-PASS.                                                00006260
+                                                                        00006270
+           PERFORM P30200-RANK-INNER THRU P30200-EXIT                   00006280
+               VARYING WS-SUP-SUB2 FROM +1 BY +1                        00006290
+               UNTIL WS-SUP-SUB2 NOT < WS-SUP-CNT.                      00006300
+                                                                        00006310
+       P30100-EXIT.                                                     00006320
+           EXIT.                                                        00006330
+           EJECT                                                        00006340
+      ***************************************************************** 00006350
+      *                                                               * 00006360
+      *    PARAGRAPH:  P30200-RANK-INNER                              * 00006370
+      *                                                               * 00006380
+      *    FUNCTION :  COMPARE ADJACENT SUPPLIER ENTRIES AND SWAP     * 00006390
+      *                THEM WHEN OUT OF TOTAL AMOUNT DESCENDING       * 00006400
+      *                SEQUENCE.                                      * 00006410
+      *                                                               * 00006420
+      *    CALLED BY:  P30100-RANK-PASS                               * 00006430
+      *                                                               * 00006440
+      ***************************************************************** 00006450
+                                                                        00006460
+       P30200-RANK-INNER.                                               00006470
+                                                                        00006480
+           IF WS-SUP-TOTAL-AMT (WS-SUP-SUB2) <                          00006490
+              WS-SUP-TOTAL-AMT (WS-SUP-SUB2 + 1)                        00006500
+               MOVE WS-SUP-KEY        (WS-SUP-SUB2) TO WS-SUPS-KEY      00006510
+               MOVE WS-SUP-NAME       (WS-SUP-SUB2) TO WS-SUPS-NAME     00006520
+               MOVE WS-SUP-ITEM-COUNT (WS-SUP-SUB2)                     00006530
+                                             TO WS-SUPS-ITEM-COUNT      00006540
+               MOVE WS-SUP-TOTAL-QTY  (WS-SUP-SUB2)                     00006550
+                                             TO WS-SUPS-TOTAL-QTY       00006560
+               MOVE WS-SUP-TOTAL-AMT  (WS-SUP-SUB2)                     00006570
+                                             TO WS-SUPS-TOTAL-AMT       00006580
+                                                                        00006590
+               MOVE WS-SUP-KEY        (WS-SUP-SUB2 + 1)                 00006600
+                                       TO WS-SUP-KEY  (WS-SUP-SUB2)     00006610
+               MOVE WS-SUP-NAME       (WS-SUP-SUB2 + 1)                 00006620
+                                       TO WS-SUP-NAME (WS-SUP-SUB2)     00006630
+               MOVE WS-SUP-ITEM-COUNT (WS-SUP-SUB2 + 1)                 00006640
+                            TO WS-SUP-ITEM-COUNT (WS-SUP-SUB2)          00006650
+               MOVE WS-SUP-TOTAL-QTY  (WS-SUP-SUB2 + 1)                 00006660
+                            TO WS-SUP-TOTAL-QTY  (WS-SUP-SUB2)          00006670
+               MOVE WS-SUP-TOTAL-AMT  (WS-SUP-SUB2 + 1)                 00006680
+                            TO WS-SUP-TOTAL-AMT  (WS-SUP-SUB2)          00006690
+                                                                        00006700
+               MOVE WS-SUPS-KEY   TO WS-SUP-KEY   (WS-SUP-SUB2 + 1)     00006710
+               MOVE WS-SUPS-NAME  TO WS-SUP-NAME  (WS-SUP-SUB2 + 1)     00006720
+               MOVE WS-SUPS-ITEM-COUNT                                  00006730
+                            TO WS-SUP-ITEM-COUNT (WS-SUP-SUB2 + 1)      00006740
+               MOVE WS-SUPS-TOTAL-QTY                                   00006750
+                            TO WS-SUP-TOTAL-QTY  (WS-SUP-SUB2 + 1)      00006760
+               MOVE WS-SUPS-TOTAL-AMT                                   00006770
+                            TO WS-SUP-TOTAL-AMT  (WS-SUP-SUB2 + 1)      00006780
+           END-IF.                                                      00006790
+                                                                        00006800
+       P30200-EXIT.                                                     00006810
+           EXIT.                                                        00006820
+           EJECT                                                        00006830
+      ***************************************************************** 00006840
+      *                                                               * 00006850
+      *    PARAGRAPH:  P40000-PRINT-REPORT                            * 00006860
+      *                                                               * 00006870
+      *    FUNCTION :  PRINT ONE RANKED DETAIL LINE FOR EVERY         * 00006880
+      *                SUPPLIER THAT HAD AT LEAST ONE LINE ITEM.      * 00006890
+      *                                                               * 00006900
+      *    CALLED BY:  P00000-MAINLINE                                * 00006910
+      *                                                               * 00006920
+      ***************************************************************** 00006930
+                                                                        00006940
+       P40000-PRINT-REPORT.                                             00006950
+                                                                        00006960
+           DISPLAY WS-DL-SUP-HEADING.                                   00006970
+                                                                        00006980
+           MOVE ZEROES TO WS-RANK-NUMBER.                               00006990
+                                                                        00007000
+           IF WS-SUP-CNT = ZEROES                                       00007010
+               GO TO P40000-EXIT                                        00007020
+           END-IF.                                                      00007030
+                                                                        00007040
+           PERFORM P40100-PRINT-SUPPLIER THRU P40100-EXIT               00007050
+               VARYING WS-SUP-SUB FROM +1 BY +1                         00007060
+               UNTIL WS-SUP-SUB > WS-SUP-CNT.                           00007070
+                                                                        00007080
+       P40000-EXIT.                                                     00007090
+           EXIT.                                                        00007100
+           EJECT                                                        00007110
+      ***************************************************************** 00007120
+      *                                                               * 00007130
+      *    PARAGRAPH:  P40100-PRINT-SUPPLIER                          * 00007140
+      *                                                               * 00007150
+      *    FUNCTION :  PRINT ONE RANKED SUPPLIER DETAIL LINE,         * 00007160
+      *                DRIVEN BY THE VARYING ON THE PERFORM IN        * 00007170
+      *                P40000-PRINT-REPORT.  SUPPLIERS WITH NO LINE   * 00007180
+      *                ITEMS TALLIED AGAINST THEM ARE SKIPPED.        * 00007190
+      *                                                               * 00007200
+      *    CALLED BY:  P40000-PRINT-REPORT                            * 00007210
+      *                                                               * 00007220
+      ***************************************************************** 00007230
+                                                                        00007240
+       P40100-PRINT-SUPPLIER.                                           00007250
+                                                                        00007260
+           IF WS-SUP-ITEM-COUNT (WS-SUP-SUB) = ZEROES                   00007270
+               GO TO P40100-EXIT                                        00007280
+           END-IF.                                                      00007290
+                                                                        00007300
+           ADD +1 TO WS-RANK-NUMBER.                                    00007310
+                                                                        00007320
+           MOVE WS-RANK-NUMBER            TO WS-DL-SUP-RANK.            00007330
+           MOVE WS-SUP-ID       (WS-SUP-SUB)                            00007340
+                                           TO WS-DL-SUP-ID.             00007350
+           MOVE WS-SUP-NAME     (WS-SUP-SUB)                            00007360
+                                           TO WS-DL-SUP-NAME.           00007370
+           MOVE WS-SUP-ITEM-COUNT (WS-SUP-SUB)                          00007380
+                                           TO WS-DL-SUP-ITEM-CNT.       00007390
+           MOVE WS-SUP-TOTAL-AMT (WS-SUP-SUB)                           00007400
+                                           TO WS-DL-SUP-TOTAL-AMT.      00007410
+           DISPLAY WS-DL-SUP-DETAIL.                                    00007420
+                                                                        00007430
+       P40100-EXIT.                                                     00007440
+           EXIT.                                                        00007450
+           EJECT                                                        00007460
+      ***************************************************************** 00007470
+      *                                                               * 00007480
+      *    PARAGRAPH:  P99999-ABEND                                   * 00007490
+      *                                                               * 00007500
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 00007510
+      *                ERROR HAS BEEN ENCOUNTERED                     * 00007520
+      *                                                               * 00007530
+      *    CALLED BY:  VARIOUS                                        * 00007540
+      *                                                               * 00007550
+      ***************************************************************** 00007560
+                                                                        00007570
+       P99999-ABEND.                                                    00007580
+                                                                        00007590
+           DISPLAY ' '.                                                 00007600
+           DISPLAY WPEA-ERROR-01.                                       00007610
+           DISPLAY WPEA-ERROR-02.                                       00007620
+           DISPLAY WPEA-ERROR-03.                                       00007630
+           DISPLAY WPEA-ERROR-04.                                       00007640
+           DISPLAY WPEA-ERROR-05.                                       00007650
+           DISPLAY WPEA-ERROR-06.                                       00007660
+                                                                        00007670
+           EVALUATE TRUE                                                00007680
+               WHEN PDA-DB2-ERROR                                       00007690
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       00007700
+                   DISPLAY WPEA-ERROR-07                                00007710
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       00007720
+                   DISPLAY WPEA-ERROR-08                                00007730
+               WHEN PDA-IMS-ERROR                                       00007740
+                   MOVE WS-PDA-IMS-ERROR-01 TO WPEA-ERROR-07-TEXT       00007750
+                   DISPLAY WPEA-ERROR-07                                00007760
+                   MOVE WS-PDA-IMS-ERROR-02 TO WPEA-ERROR-08-TEXT       00007770
+                   DISPLAY WPEA-ERROR-08                                00007780
+               WHEN OTHER                                               00007790
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     00007800
+                   DISPLAY WPEA-ERROR-07                                00007810
+                   DISPLAY WPEA-ERROR-06                                00007820
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     00007830
+                   DISPLAY WPEA-ERROR-08                                00007840
+           END-EVALUATE.                                                00007850
+                                                                        00007860
+           DISPLAY WPEA-ERROR-09.                                       00007870
+           DISPLAY WPEA-ERROR-10.                                       00007880
+           DISPLAY ' '.                                                 00007890
+                                                                        00007900
+           MOVE 99 TO WS-RETURN-CODE.                                   00007910
+                                                                        00007920
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        00007930
+                                                                        00007940
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          00007950
+                                                                        00007960
+           GOBACK.                                                      00007970
+                                                                        00007980
+       P99999-EXIT.                                                     00007990
+           EXIT.                                                        00008000
+           EJECT                                                        00008010
