@@ -0,0 +1,994 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB05.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB05                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB05 IS THE BATCH BUREAU CREDIT         * 00000100
+      *             AUTHORIZATION MODULE. IT RUNS ON CW09 AND WAITS   * 00000110
+      *             INDEFINITELY FOR A CREDIT AUTHORIZATION REQUEST   * 00000120
+      *             MESSAGE TO ARRIVE ON THE CREDIT BUREAU REQUEST    * 00000130
+      *             QUEUE (PUT THERE BY PDA018/PDAB17 ON CW01).       * 00000140
+      *                                                               * 00000150
+      *             FOR EACH REQUEST, THIS PROGRAM SIMULATES A CHECK  * 00000160
+      *             OF ALL 3 MAJOR CREDIT BUREAUS (EQUIFAX, TRW,      * 00000170
+      *             EXPERIAN) AND PLACES ONE RESPONSE MESSAGE PER     * 00000180
+      *             BUREAU ON THE CREDIT BUREAU RESPONSE QUEUE FOR    * 00000190
+      *             PDA018/PDAB17 TO COLLECT.                         * 00000200
+      *                                                               * 00000210
+      *             A TIMING RECORD (BUREAU, REQUEST TIME, RESPONSE   * 00000220
+      *             TIME, CUSTOMER ID) IS WRITTEN TO THE CREDIT-SLA   * 00000230
+      *             LOG FOR EACH OF THE 3 BUREAU CHECKS SO A BATCH    * 00000240
+      *             REPORT (PDAB10) CAN SUMMARIZE HOW LONG EACH       * 00000250
+      *             BUREAU TOOK TO ANSWER, OR WHETHER IT TIMED OUT.   * 00000260
+      *                                                               * 00000270
+      * FILES   :   CREDIT-SLA-LOG         -  SEQUENTIAL   (OUTPUT)   * 00000280
+      *                                                               * 00000290
+      * PROGRAMS INITIATED:  NONE                                     * 00000300
+      *                      TRIGGERED BY PDA018/PDAB17 (ON CW01) VIA * 00000310
+      *                      THE CREDIT BUREAU REQUEST QUEUE.         * 00000320
+      *                                                               * 00000330
+      ***************************************************************** 00000340
+      *             PROGRAM CHANGE LOG                                * 00000350
+      *             -------------------                               * 00000360
+      *                                                               * 00000370
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000380
+      *  --------   --------------------  --------------------------  * 00000390
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00000400
+      *                                                               * 00000410
+      ***************************************************************** 00000420
+           EJECT                                                        00000430
+       ENVIRONMENT DIVISION.                                            00000440
+                                                                        00000450
+       INPUT-OUTPUT SECTION.                                            00000460
+       FILE-CONTROL.                                                    00000470
+                                                                        00000480
+           SELECT CREDIT-SLA-LOG    ASSIGN TO CREDSLA.                  00000490
+                                                                        00000500
+       DATA DIVISION.                                                   00000510
+       FILE SECTION.                                                    00000520
+                                                                        00000530
+       FD  CREDIT-SLA-LOG                                               00000540
+           LABEL RECORDS ARE STANDARD                                   00000550
+           RECORDING MODE IS F                                          00000560
+           RECORD CONTAINS 80 CHARACTERS                                00000570
+           BLOCK CONTAINS 0 CHARACTERS.                                 00000580
+                                                                        00000590
+           COPY DCREDSLA.                                               00000600
+           EJECT                                                        00000610
+                                                                        00000620
+       WORKING-STORAGE SECTION.                                         00000630
+                                                                        00000640
+      ***************************************************************** 00000650
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       * 00000660
+      ***************************************************************** 00000670
+       77  WS-SUB1                     PIC S9(04)  COMP   VALUE +0.     00000680
+       77  WS-RETURN-CODE              PIC  9(04)  COMP   VALUE  0.     00000690
+                                                                        00000700
+      ***************************************************************** 00000710
+      *    SWITCHES                                                   * 00000720
+      ***************************************************************** 00000730
+       01  WS-SWITCHES.                                                 00000740
+                                                                        00000750
+           05  WS-ERROR-FOUND-SW       PIC 9(01)             VALUE 0.   00000760
+               88  NO-ERROR-FOUND                            VALUE 0.   00000770
+               88  ERROR-FOUND                               VALUE 1.   00000780
+               88  FATAL-ERROR-FOUND                         VALUE 9.   00000790
+                                                                        00000800
+           05  WS-MORE-MESSAGES-SW     PIC X(01)             VALUE 'Y'. 00000810
+               88  MORE-MESSAGES                             VALUE 'Y'. 00000820
+               88  NO-MORE-MESSAGES                          VALUE 'N'. 00000830
+                                                                        00000840
+           05  WS-SKIP-ERROR-CHECK-SW  PIC 9(01)             VALUE 0.   00000850
+               88  NOT-SKIP-ERROR-CHECK                      VALUE 0.   00000860
+               88  SKIP-ERROR-CHECK                          VALUE 1.   00000870
+                                                                        00000880
+           05  WS-ERROR-IS-FORMATTED-SW PIC 9(01)            VALUE 0.   00000890
+               88  ERROR-IS-FORMATTED                        VALUE 1.   00000900
+           EJECT                                                        00000910
+                                                                        00000920
+      ***************************************************************** 00000930
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000940
+      ***************************************************************** 00000950
+                                                                        00000960
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000970
+           05  WMF-PSBNAME             PIC X(08)   VALUE 'PDAB05'.      00000980
+           05  WMF-BUREAU-SUB          PIC S9(04)  COMP   VALUE +0.     00000990
+                                                                        00001000
+      *** THE 3 CREDIT BUREAUS THIS PROGRAM CHECKS, IN THE ORDER        00001010
+      *** THE RESPONSE MESSAGES ARE PLACED ON THE RESPONSE QUEUE        00001020
+                                                                        00001030
+           05  WMF-BUREAU-NAME-TABLE.                                   00001040
+               10  FILLER              PIC X(15)   VALUE 'EQUIFAX'.     00001050
+               10  FILLER              PIC X(15)   VALUE 'TRW'.         00001060
+               10  FILLER              PIC X(15)   VALUE 'EXPERIAN'.    00001070
+           05  WMF-BUREAU-NAME-R       REDEFINES WMF-BUREAU-NAME-TABLE  00001080
+                                       OCCURS 3 TIMES                   00001090
+                                       PIC X(15).                       00001100
+                                                                        00001110
+      *** SIMULATED PROCESSING DELAY (SECONDS) PER BUREAU, DRIVEN OFF   00001120
+      *** THE LAST DIGIT OF THE CUSTOMER ID SO THE DEMO IS REPEATABLE   00001130
+                                                                        00001140
+           05  WMF-CUSTOMER-LAST-DIGIT  PIC 9(01)  VALUE 0.             00001150
+           05  WMF-SLA-THRESHOLD-SECS   PIC S9(07) COMP-3 VALUE +5.     00001160
+                                                                        00001170
+      ***************************************************************** 00001180
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   * 00001190
+      ***************************************************************** 00001200
+                                                                        00001210
+       01  WS-CURRENT-DATE-TIME.                                        00001220
+           03  WS-CDT-DATE.                                             00001230
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.          00001240
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.          00001250
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.          00001260
+           03  WS-CDT-TIME.                                             00001270
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.          00001280
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.          00001290
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.          00001300
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.          00001310
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.          00001320
+               88  AHEAD-OF-GMT                  VALUE '+'.             00001330
+               88  BEHIND-GMT                    VALUE '-'.             00001340
+               88  GMT-NOT-AVAILABLE             VALUE '0'.             00001350
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.                            00001360
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.          00001370
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.          00001380
+           EJECT                                                        00001390
+                                                                        00001400
+      ***************************************************************** 00001410
+      *    REQUEST TIME / RESPONSE TIME HELD FOR THE SLA LOG RECORD   * 00001420
+      ***************************************************************** 00001430
+                                                                        00001440
+       01  WS-SLA-WORK-AREA.                                            00001450
+           05  WSLA-REQUEST-DATE       PIC X(08)   VALUE SPACES.        00001460
+           05  WSLA-REQUEST-TIME       PIC X(08)   VALUE SPACES.        00001470
+           05  WSLA-REQUEST-SECONDS    PIC S9(07)  COMP-3 VALUE +0.     00001480
+           05  WSLA-RESPONSE-DATE      PIC X(08)   VALUE SPACES.        00001490
+           05  WSLA-RESPONSE-TIME      PIC X(08)   VALUE SPACES.        00001500
+           05  WSLA-RESPONSE-SECONDS   PIC S9(07)  COMP-3 VALUE +0.     00001510
+           EJECT                                                        00001520
+                                                                        00001530
+      ***************************************************************** 00001540
+      *    MQSERIES MISCELLANEOUS APPLICATION FIELDS / VARIABLES      * 00001550
+      ***************************************************************** 00001560
+                                                                        00001570
+       01  MQS-MISCELLANEOUS.                                           00001580
+           05  MQS-HCONN               PIC S9(9)  BINARY  VALUE +0.     00001590
+           05  MQS-HOBJECT             PIC S9(9)  BINARY  VALUE +0.     00001600
+           05  MQS-HOBJECT-BUREAU-REQ-Q                                 00001610
+                                       PIC S9(9)  BINARY  VALUE +0.     00001620
+           05  MQS-HOBJECT-BUREAU-RESP-Q                                00001630
+                                       PIC S9(9)  BINARY  VALUE +0.     00001640
+                                                                        00001650
+           05  MQS-OPTIONS             PIC S9(9)  BINARY  VALUE +0.     00001660
+           05  MQS-BUFFERLENGTH        PIC S9(9)  BINARY  VALUE +0.     00001670
+           05  MQS-DATALENGTH          PIC S9(9)  BINARY  VALUE +0.     00001680
+           05  MQS-COMPCODE            PIC S9(9)  BINARY  VALUE +0.     00001690
+           05  MQS-REASONCODE          PIC S9(9)  BINARY  VALUE +0.     00001700
+           05  MQS-QMANAGER-NAME       PIC X(48)          VALUE 'MMQM'. 00001710
+           05  MQS-MSGID               PIC X(24)          VALUE SPACES. 00001720
+           05  MQS-OBJECTTYPE-DESC     PIC X(15)          VALUE SPACES. 00001730
+                                                                        00001740
+           05  MQS-BUREAU-REQ-QUEUE    PIC X(48)          VALUE         00001750
+               'PDAPROD.QREMOTE.CW01.TO.CW09.CREDIT.AUTH'.              00001760
+                                                                        00001770
+           05  MQS-BUREAU-RESP-QUEUE   PIC X(48)          VALUE         00001780
+               'PDAPROD.QLOCAL.CW09.TO.CW01.CREDIT.AUTH'.               00001790
+           EJECT                                                        00001800
+                                                                        00001810
+      ***************************************************************** 00001820
+      *    MQSERIES GENERAL INPUT / OUTPUT BUFFER USED FOR MESSAGES   * 00001830
+      ***************************************************************** 00001840
+                                                                        00001850
+       01  MQS-BUFFER                  PIC X(1000)        VALUE SPACES. 00001860
+                                                                        00001870
+      ***************************************************************** 00001880
+      *    CUSTOMER CREDIT AUTHORIZATION REQUEST / RESPONSE MESSAGE   * 00001890
+      ***************************************************************** 00001900
+                                                                        00001910
+       01  MQS-CREDIT-AUTH-REQ-MESSAGE.                                 00001920
+           05  MQS-CREDIT-RETURN-CODE  PIC 9(01).                       00001930
+               88  MQS-CREDIT-NO-ERROR                    VALUE 0.      00001940
+               88  MQS-CREDIT-ERROR                       VALUE 1.      00001950
+               88  MQS-CREDIT-FATAL-ERROR                 VALUE 9.      00001960
+           05  MQS-CREDIT-CUSTOMER-ID  PIC X(32).                       00001970
+           05  MQS-CREDIT-BUREAU       PIC X(15).                       00001980
+           05  MQS-CREDIT-AUTH         PIC X(01).                       00001990
+               88  MQS-CREDIT-APPROVED                    VALUE 'A'.    00002000
+               88  MQS-CREDIT-REJECTED                    VALUE 'R'.    00002010
+               88  MQS-CREDIT-UNAVAILABLE                 VALUE 'U'.    00002020
+           05  MQS-CREDIT-SCREEN-MESSAGE                                00002030
+                                       PIC X(79).                       00002040
+           05  MQS-CREDIT-ERROR-INFORMATION.                            00002050
+               10  MQS-CREDIT-ERROR-TYPE                                00002060
+                                       PIC X(04).                       00002070
+               10  MQS-CREDIT-ERROR-LINE-01                             00002080
+                                       PIC X(78).                       00002090
+               10  MQS-CREDIT-ERROR-LINE-02                             00002100
+                                       PIC X(78).                       00002110
+           05  FILLER                  PIC X(12).                       00002120
+           EJECT                                                        00002130
+                                                                        00002140
+      ***************************************************************** 00002150
+      *    MQSERIES DEFINITIONS                                       * 00002160
+      ***************************************************************** 00002170
+                                                                        00002180
+       01  MQS-OBJECT-DESCRIPTOR.                                       00002190
+           COPY CMQODV.                                                 00002200
+           EJECT                                                        00002210
+                                                                        00002220
+       01  MQS-MESSAGE-DESCRIPTOR.                                      00002230
+           COPY CMQMD2V.                                                00002240
+           EJECT                                                        00002250
+                                                                        00002260
+       01  MQS-PUT-MESSAGE-OPTIONS.                                     00002270
+           COPY CMQPMOV.                                                00002280
+           EJECT                                                        00002290
+                                                                        00002300
+       01  MQS-GET-MESSAGE-OPTIONS.                                     00002310
+           COPY CMQGMOV.                                                00002320
+           EJECT                                                        00002330
+                                                                        00002340
+       01  MQS-CONSTANTS.                                               00002350
+           COPY CMQV.                                                   00002360
+           EJECT                                                        00002370
+                                                                        00002380
+      ***************************************************************** 00002390
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       * 00002400
+      ***************************************************************** 00002410
+                                                                        00002420
+           COPY PDAMSGS.                                                00002430
+           EJECT                                                        00002440
+                                                                        00002450
+      ***************************************************************** 00002460
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00002470
+      ***************************************************************** 00002480
+                                                                        00002490
+           COPY PDAERRWS.                                               00002500
+           EJECT                                                        00002510
+                                                                        00002520
+      ***************************************************************** 00002530
+      *    P R O C E D U R E    D I V I S I O N                       * 00002540
+      ***************************************************************** 00002550
+                                                                        00002560
+       PROCEDURE DIVISION.                                              00002570
+                                                                        00002580
+      ***************************************************************** 00002590
+      *                                                               * 00002600
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00002610
+      *                                                               * 00002620
+      *    FUNCTION :  PROGRAM ENTRY, CONTROL HIGH LEVEL PROCESSING   * 00002630
+      *                FOR THE BUREAU CREDIT AUTHORIZATION MODULE     * 00002640
+      *                                                               * 00002650
+      *    CALLED BY:  NONE                                           * 00002660
+      *                                                               * 00002670
+      ***************************************************************** 00002680
+                                                                        00002690
+       P00000-MAINLINE.                                                 00002700
+           DISPLAY 'P00000-MAINLINE'.                                   00002710
+                                                                        00002720
+           DISPLAY '***** BEGIN PROGRAM PDAB05 *****'.                  00002730
+                                                                        00002740
+           PERFORM  P00050-INITIALIZE                                   00002750
+               THRU P00050-INITIALIZE-EXIT.                             00002760
+                                                                        00002770
+           IF NO-ERROR-FOUND                                            00002780
+               PERFORM  P00500-MAIN-PROCESS                             00002790
+                   THRU P00500-MAIN-PROCESS-EXIT.                       00002800
+                                                                        00002810
+           PERFORM  P00300-END-OF-JOB                                   00002820
+               THRU P00300-END-OF-JOB-EXIT.                             00002830
+                                                                        00002840
+           DISPLAY '***** END PROGRAM PDAB05 *****'.                    00002850
+                                                                        00002860
+           GOBACK.                                                      00002870
+                                                                        00002880
+       P00000-MAINLINE-EXIT.                                            00002890
+           EXIT.                                                        00002900
+           EJECT                                                        00002910
+                                                                        00002920
+      ***************************************************************** 00002930
+      *                                                               * 00002940
+      *    PARAGRAPH:  P00050-INITIALIZE                              * 00002950
+      *                                                               * 00002960
+      *    FUNCTION :  ROUTINE TO INITIALIZE RELEVANT WORK FIELDS     * 00002970
+      *                AND VARIABLES, PERFORM ONE TIME TASKS          * 00002980
+      *                                                               * 00002990
+      *    CALLED BY:  P00000-MAINLINE                                * 00003000
+      *                                                               * 00003010
+      ***************************************************************** 00003020
+                                                                        00003030
+       P00050-INITIALIZE.                                               00003040
+           DISPLAY 'P00050-INITIALIZE'.                                 00003050
+                                                                        00003060
+           MOVE ZEROES                 TO WS-ERROR-FOUND-SW             00003070
+                                          WS-SKIP-ERROR-CHECK-SW        00003080
+                                          WS-ERROR-IS-FORMATTED-SW.     00003090
+                                                                        00003100
+           MOVE 'Y'                    TO WS-MORE-MESSAGES-SW.          00003110
+           MOVE SPACES                 TO WS-PDA-ERROR-TYPE.            00003120
+                                                                        00003130
+           OPEN OUTPUT   CREDIT-SLA-LOG.                                00003140
+                                                                        00003150
+           PERFORM  P07000-MQS-CONNECT                                  00003160
+               THRU P07000-MQS-CONNECT-EXIT.                            00003170
+                                                                        00003180
+           IF ERROR-FOUND                                               00003190
+               GO TO P00050-INITIALIZE-EXIT.                            00003200
+                                                                        00003210
+           PERFORM  P00100-OPEN-MAIN-QUEUES                             00003220
+               THRU P00100-OPEN-MAIN-QUEUES-EXIT.                       00003230
+                                                                        00003240
+           DISPLAY 'P00050-INITIALIZE-EXIT'.                            00003250
+       P00050-INITIALIZE-EXIT.                                          00003260
+           EXIT.                                                        00003270
+           EJECT                                                        00003280
+                                                                        00003290
+      ***************************************************************** 00003300
+      *                                                               * 00003310
+      *    PARAGRAPH:  P00100-OPEN-MAIN-QUEUES                        * 00003320
+      *                                                               * 00003330
+      *    FUNCTION :  ROUTINE TO OPEN THE CREDIT BUREAU REQUEST AND  * 00003340
+      *                RESPONSE QUEUES USED BY THIS PROGRAM           * 00003350
+      *                                                               * 00003360
+      *    CALLED BY:  P00050-INITIALIZE                              * 00003370
+      *                                                               * 00003380
+      ***************************************************************** 00003390
+                                                                        00003400
+       P00100-OPEN-MAIN-QUEUES.                                         00003410
+           DISPLAY 'P00100-OPEN-MAIN-QUEUES'.                           00003420
+                                                                        00003430
+           MOVE ZEROES                 TO MQS-HOBJECT                   00003440
+                                          MQS-HOBJECT-BUREAU-REQ-Q      00003450
+                                          MQS-HOBJECT-BUREAU-RESP-Q     00003460
+                                          MQS-COMPCODE                  00003470
+                                          MQS-REASONCODE.               00003480
+                                                                        00003490
+           MOVE MQOD-CURRENT-VERSION   TO MQOD-VERSION.                 00003500
+           MOVE MQOT-Q                 TO MQOD-OBJECTTYPE.              00003510
+           MOVE 'QUEUE'                TO MQS-OBJECTTYPE-DESC.          00003520
+                                                                        00003530
+      ***************************************************************** 00003540
+      *    OPEN THE CREDIT BUREAU REQUEST QUEUE FOR INPUT             * 00003550
+      ***************************************************************** 00003560
+                                                                        00003570
+           MOVE MQS-BUREAU-REQ-QUEUE   TO MQOD-OBJECTNAME.              00003580
+           COMPUTE MQS-OPTIONS         =  MQOO-INPUT-SHARED      +      00003590
+                                          MQOO-FAIL-IF-QUIESCING.       00003600
+                                                                        00003610
+           PERFORM P07100-MQS-OPEN                                      00003620
+              THRU P07100-MQS-OPEN-EXIT.                                00003630
+                                                                        00003640
+           MOVE MQS-HOBJECT            TO MQS-HOBJECT-BUREAU-REQ-Q.     00003650
+                                                                        00003660
+      ***************************************************************** 00003670
+      *    OPEN THE CREDIT BUREAU RESPONSE QUEUE FOR OUTPUT           * 00003680
+      ***************************************************************** 00003690
+                                                                        00003700
+           MOVE MQS-BUREAU-RESP-QUEUE  TO MQOD-OBJECTNAME.              00003710
+           COMPUTE MQS-OPTIONS         =  MQOO-OUTPUT             +     00003720
+                                          MQOO-FAIL-IF-QUIESCING.       00003730
+           MOVE ZEROES                 TO MQS-HOBJECT.                  00003740
+                                                                        00003750
+           PERFORM P07100-MQS-OPEN                                      00003760
+              THRU P07100-MQS-OPEN-EXIT.                                00003770
+                                                                        00003780
+           MOVE MQS-HOBJECT            TO MQS-HOBJECT-BUREAU-RESP-Q.    00003790
+                                                                        00003800
+           DISPLAY 'P00100-OPEN-MAIN-QUEUES-EXIT'.                      00003810
+       P00100-OPEN-MAIN-QUEUES-EXIT.                                    00003820
+           EXIT.                                                        00003830
+           EJECT                                                        00003840
+                                                                        00003850
+      ***************************************************************** 00003860
+      *                                                               * 00003870
+      *    PARAGRAPH:  P00300-END-OF-JOB                              * 00003880
+      *                                                               * 00003890
+      *    FUNCTION :  ROUTINE TO PERFORM NORMAL END OF PROGRAM       * 00003900
+      *                OPERATIONS, I.E. CLOSE FILES, DISCONNECT, ETC. * 00003910
+      *                                                               * 00003920
+      *    CALLED BY:  P00000-MAINLINE                                * 00003930
+      *                                                               * 00003940
+      ***************************************************************** 00003950
+                                                                        00003960
+       P00300-END-OF-JOB.                                               00003970
+           DISPLAY 'P00300-END-OF-JOB'.                                 00003980
+                                                                        00003990
+           IF MQS-HOBJECT-BUREAU-REQ-Q  > ZEROES                        00004000
+               MOVE MQS-HOBJECT-BUREAU-REQ-Q                            00004010
+                                       TO MQS-HOBJECT                   00004020
+               MOVE ZEROES             TO MQS-OPTIONS                   00004030
+               PERFORM P07300-MQS-CLOSE                                 00004040
+                  THRU P07300-MQS-CLOSE-EXIT.                           00004050
+                                                                        00004060
+           IF MQS-HOBJECT-BUREAU-RESP-Q > ZEROES                        00004070
+               MOVE MQS-HOBJECT-BUREAU-RESP-Q                           00004080
+                                       TO MQS-HOBJECT                   00004090
+               MOVE ZEROES             TO MQS-OPTIONS                   00004100
+               PERFORM P07300-MQS-CLOSE                                 00004110
+                  THRU P07300-MQS-CLOSE-EXIT.                           00004120
+                                                                        00004130
+           IF MQS-HCONN                 > ZEROES                        00004140
+               PERFORM  P07030-MQS-DISCONNECT                           00004150
+                   THRU P07030-MQS-DISCONNECT-EXIT.                     00004160
+                                                                        00004170
+           CLOSE CREDIT-SLA-LOG.                                        00004180
+                                                                        00004190
+           DISPLAY 'P00300-END-OF-JOB-EXIT'.                            00004200
+       P00300-END-OF-JOB-EXIT.                                          00004210
+           EXIT.                                                        00004220
+           EJECT                                                        00004230
+                                                                        00004240
+      ***************************************************************** 00004250
+      *                                                               * 00004260
+      *    PARAGRAPH:  P00500-MAIN-PROCESS                            * 00004270
+      *                                                               * 00004280
+      *    FUNCTION :  ROUTINE TO CONTROL PDAB05 HIGH LEVEL PROCESSES.* 00004290
+      *                REPEATS INDEFINITELY, ONE CREDIT AUTHORIZATION * 00004300
+      *                REQUEST MESSAGE AT A TIME, UNTIL THE QUEUE     * 00004310
+      *                MANAGER SIGNALS THE APPLICATION IS QUIESCING.  * 00004320
+      *                                                               * 00004330
+      *    CALLED BY:  P00000-MAINLINE                                * 00004340
+      *                                                               * 00004350
+      ***************************************************************** 00004360
+                                                                        00004370
+       P00500-MAIN-PROCESS.                                             00004380
+           DISPLAY 'P00500-MAIN-PROCESS'.                               00004390
+                                                                        00004400
+           PERFORM  P02000-CREDIT-BUREAU-REQUEST                        00004410
+               THRU P02000-CREDIT-BUREAU-REQUEST-EXIT                   00004420
+                   UNTIL NO-MORE-MESSAGES.                              00004430
+                                                                        00004440
+           DISPLAY 'P00500-MAIN-PROCESS-EXIT'.                          00004450
+       P00500-MAIN-PROCESS-EXIT.                                        00004460
+           EXIT.                                                        00004470
+           EJECT                                                        00004480
+                                                                        00004490
+      ***************************************************************** 00004500
+      *                                                               * 00004510
+      *    PARAGRAPH:  P02000-CREDIT-BUREAU-REQUEST                   * 00004520
+      *                                                               * 00004530
+      *    FUNCTION :  ROUTINE TO WAIT FOR (WITH AN UNLIMITED WAIT     *00004540
+      *                INTERVAL) AND PROCESS ONE CREDIT AUTHORIZATION * 00004550
+      *                REQUEST MESSAGE. DRIVES THE 3-BUREAU CHECK,    * 00004560
+      *                THE SLA LOGGING, AND THE 3 RESPONSE MESSAGES.  * 00004570
+      *                                                               * 00004580
+      *    CALLED BY:  P00500-MAIN-PROCESS                            * 00004590
+      *                                                               * 00004600
+      ***************************************************************** 00004610
+                                                                        00004620
+       P02000-CREDIT-BUREAU-REQUEST.                                    00004630
+           DISPLAY 'P02000-CREDIT-BUREAU-REQUEST'.                      00004640
+                                                                        00004650
+           PERFORM  P02100-GET-BUREAU-REQUEST                           00004660
+               THRU P02100-GET-BUREAU-REQUEST-EXIT.                     00004670
+                                                                        00004680
+           IF NO-MORE-MESSAGES                                          00004690
+               GO TO P02000-CREDIT-BUREAU-REQUEST-EXIT.                 00004700
+                                                                        00004710
+           PERFORM  P02500-PROCESS-BUREAUS                              00004720
+               THRU P02500-PROCESS-BUREAUS-EXIT                         00004730
+                   VARYING WMF-BUREAU-SUB FROM +1 BY +1                 00004740
+                       UNTIL WMF-BUREAU-SUB > +3.                       00004750
+                                                                        00004760
+           DISPLAY 'P02000-CREDIT-BUREAU-REQUEST-EXIT'.                 00004770
+       P02000-CREDIT-BUREAU-REQUEST-EXIT.                               00004780
+           EXIT.                                                        00004790
+           EJECT                                                        00004800
+                                                                        00004810
+      ***************************************************************** 00004820
+      *                                                               * 00004830
+      *    PARAGRAPH:  P02100-GET-BUREAU-REQUEST                      * 00004840
+      *                                                               * 00004850
+      *    FUNCTION :  ROUTINE TO READ THE NEXT CREDIT AUTHORIZATION  * 00004860
+      *                REQUEST MESSAGE FROM THE CREDIT BUREAU REQUEST * 00004870
+      *                QUEUE, WAITING INDEFINITELY FOR ONE TO ARRIVE. * 00004880
+      *                                                               * 00004890
+      *    CALLED BY:  P02000-CREDIT-BUREAU-REQUEST                   * 00004900
+      *                                                               * 00004910
+      ***************************************************************** 00004920
+                                                                        00004930
+       P02100-GET-BUREAU-REQUEST.                                       00004940
+           DISPLAY 'P02100-GET-BUREAU-REQUEST'.                         00004950
+                                                                        00004960
+           MOVE SPACES                 TO MQS-CREDIT-AUTH-REQ-MESSAGE.  00004970
+                                                                        00004980
+           MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.                 00004990
+           MOVE MQRO-NONE              TO MQMD-REPORT.                  00005000
+           MOVE MQMI-NONE              TO MQMD-MSGID.                   00005010
+           MOVE MQCI-NONE              TO MQMD-CORRELID.                00005020
+                                                                        00005030
+           MOVE MQGMO-CURRENT-VERSION  TO MQGMO-VERSION.                00005040
+           COMPUTE MQGMO-OPTIONS       =  MQGMO-WAIT              +     00005050
+                                          MQGMO-CONVERT          +      00005060
+                                          MQGMO-FAIL-IF-QUIESCING.      00005070
+           MOVE MQWI-UNLIMITED         TO MQGMO-WAITINTERVAL.           00005080
+                                                                        00005090
+           MOVE MQS-HOBJECT-BUREAU-REQ-Q                                00005100
+                                       TO MQS-HOBJECT.                  00005110
+           MOVE 'QUEUE'                TO MQS-OBJECTTYPE-DESC.          00005120
+           MOVE LENGTH OF MQS-CREDIT-AUTH-REQ-MESSAGE                   00005130
+                                       TO MQS-BUFFERLENGTH.             00005140
+                                                                        00005150
+           PERFORM P07400-MQS-GET                                       00005160
+              THRU P07400-MQS-GET-EXIT.                                 00005170
+                                                                        00005180
+           IF MQS-REASONCODE           =  MQRC-Q-MGR-QUIESCING          00005190
+               MOVE 'N'                TO WS-MORE-MESSAGES-SW           00005200
+               GO TO P02100-GET-BUREAU-REQUEST-EXIT.                    00005210
+                                                                        00005220
+           MOVE MQS-BUFFER             TO MQS-CREDIT-AUTH-REQ-MESSAGE.  00005230
+                                                                        00005240
+      ***************************************************************** 00005250
+      *    CAPTURE THE REQUEST TIME (SAME FOR ALL 3 BUREAU CHECKS,    * 00005260
+      *    THE REQUEST ARRIVED IN A SINGLE MESSAGE)                   * 00005270
+      ***************************************************************** 00005280
+                                                                        00005290
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME.         00005300
+                                                                        00005310
+           STRING WS-CDT-D-YEAR  WS-CDT-D-MONTH  WS-CDT-D-DAY           00005320
+               DELIMITED BY SIZE      INTO WSLA-REQUEST-DATE.           00005330
+           STRING WS-CDT-T-HOURS  WS-CDT-T-MINUTES  WS-CDT-T-SECONDS    00005340
+               DELIMITED BY SIZE      INTO WSLA-REQUEST-TIME.           00005350
+                                                                        00005360
+           COMPUTE WSLA-REQUEST-SECONDS =                               00005370
+               (WS-CDT-T-HOURS   * 3600) +                              00005380
+               (WS-CDT-T-MINUTES *   60) +                              00005390
+                WS-CDT-T-SECONDS.                                       00005400
+                                                                        00005410
+      ***************************************************************** 00005420
+      *    ISOLATE THE LAST DIGIT OF THE CUSTOMER ID TO DRIVE THE     * 00005430
+      *    SIMULATED BUREAU RESPONSE / TIMING FOR THIS DEMO REQUEST   * 00005440
+      ***************************************************************** 00005450
+                                                                        00005460
+           MOVE ZEROES                 TO WMF-CUSTOMER-LAST-DIGIT.      00005470
+           IF MQS-CREDIT-CUSTOMER-ID (32:1) NUMERIC                     00005480
+               MOVE MQS-CREDIT-CUSTOMER-ID (32:1)                       00005490
+                                       TO WMF-CUSTOMER-LAST-DIGIT.      00005500
+                                                                        00005510
+           DISPLAY 'P02100-GET-BUREAU-REQUEST-EXIT'.                    00005520
+       P02100-GET-BUREAU-REQUEST-EXIT.                                  00005530
+           EXIT.                                                        00005540
+           EJECT                                                        00005550
+                                                                        00005560
+      ***************************************************************** 00005570
+      *                                                               * 00005580
+      *    PARAGRAPH:  P02500-PROCESS-BUREAUS                         * 00005590
+      *                                                               * 00005600
+      *    FUNCTION :  ROUTINE TO SIMULATE ONE BUREAU'S RESPONSE,     * 00005610
+      *                LOG ITS SLA TIMING, AND PLACE ITS RESPONSE     * 00005620
+      *                MESSAGE ON THE RESPONSE QUEUE. INVOKED ONCE    * 00005630
+      *                FOR EACH OF THE 3 BUREAUS (WMF-BUREAU-SUB).    * 00005640
+      *                                                               * 00005650
+      *    CALLED BY:  P02000-CREDIT-BUREAU-REQUEST                   * 00005660
+      *                                                               * 00005670
+      ***************************************************************** 00005680
+                                                                        00005690
+       P02500-PROCESS-BUREAUS.                                          00005700
+           DISPLAY 'P02500-PROCESS-BUREAUS'.                            00005710
+                                                                        00005720
+           PERFORM  P02600-DETERMINE-RATING                             00005730
+               THRU P02600-DETERMINE-RATING-EXIT.                       00005740
+                                                                        00005750
+           PERFORM  P02700-WRITE-SLA-LOG-RECORD                         00005760
+               THRU P02700-WRITE-SLA-LOG-RECORD-EXIT.                   00005770
+                                                                        00005780
+           PERFORM  P02800-SEND-BUREAU-RESPONSE                         00005790
+               THRU P02800-SEND-BUREAU-RESPONSE-EXIT.                   00005800
+                                                                        00005810
+       P02500-PROCESS-BUREAUS-EXIT.                                     00005820
+           EXIT.                                                        00005830
+           EJECT                                                        00005840
+                                                                        00005850
+      ***************************************************************** 00005860
+      *                                                               * 00005870
+      *    PARAGRAPH:  P02600-DETERMINE-RATING                        * 00005880
+      *                                                               * 00005890
+      *    FUNCTION :  ROUTINE TO SIMULATE THE ELAPSED RESPONSE TIME  * 00005900
+      *                AND CREDIT RATING FOR THE CURRENT BUREAU. A    * 00005910
+      *                CUSTOMER ID ENDING IN 8 SIMULATES A REJECTION, * 00005920
+      *                ENDING IN 9 SIMULATES THE BUREAU BEING DOWN    * 00005930
+      *                (LONGEST ELAPSED TIME, MARKED TIMED OUT), ALL  * 00005940
+      *                OTHERS ARE APPROVED.                           * 00005950
+      *                                                               * 00005960
+      *    CALLED BY:  P02500-PROCESS-BUREAUS                         * 00005970
+      *                                                               * 00005980
+      ***************************************************************** 00005990
+                                                                        00006000
+       P02600-DETERMINE-RATING.                                         00006010
+           DISPLAY 'P02600-DETERMINE-RATING'.                           00006020
+                                                                        00006030
+           MOVE WMF-BUREAU-NAME-R (WMF-BUREAU-SUB)                      00006040
+                                       TO MQS-CREDIT-BUREAU.            00006050
+           MOVE MQS-CREDIT-CUSTOMER-ID TO CSLA-CUSTOMER-ID.             00006060
+                                                                        00006070
+           EVALUATE WMF-CUSTOMER-LAST-DIGIT                             00006080
+               WHEN 9                                                   00006090
+                   MOVE 'U'            TO MQS-CREDIT-AUTH               00006100
+                   MOVE 'Y'            TO CSLA-TIMED-OUT-SW             00006110
+                   COMPUTE WSLA-RESPONSE-SECONDS =                      00006120
+                       WSLA-REQUEST-SECONDS + WMF-SLA-THRESHOLD-SECS    00006130
+                                             + WMF-BUREAU-SUB           00006140
+               WHEN 8                                                   00006150
+                   MOVE 'R'            TO MQS-CREDIT-AUTH               00006160
+                   MOVE 'N'            TO CSLA-TIMED-OUT-SW             00006170
+                   COMPUTE WSLA-RESPONSE-SECONDS =                      00006180
+                       WSLA-REQUEST-SECONDS + WMF-BUREAU-SUB            00006190
+               WHEN OTHER                                               00006200
+                   MOVE 'A'            TO MQS-CREDIT-AUTH               00006210
+                   MOVE 'N'            TO CSLA-TIMED-OUT-SW             00006220
+                   COMPUTE WSLA-RESPONSE-SECONDS =                      00006230
+                       WSLA-REQUEST-SECONDS + WMF-BUREAU-SUB            00006240
+           END-EVALUATE.                                                00006250
+                                                                        00006260
+           MOVE SPACES                 TO MQS-CREDIT-SCREEN-MESSAGE.    00006270
+                                                                        00006280
+           DISPLAY 'P02600-DETERMINE-RATING-EXIT'.                      00006290
+       P02600-DETERMINE-RATING-EXIT.                                    00006300
+           EXIT.                                                        00006310
+           EJECT                                                        00006320
+                                                                        00006330
+      ***************************************************************** 00006340
+      *                                                               * 00006350
+      *    PARAGRAPH:  P02700-WRITE-SLA-LOG-RECORD                    * 00006360
+      *                                                               * 00006370
+      *    FUNCTION :  ROUTINE TO WRITE ONE CREDIT-SLA-LOG RECORD FOR * 00006380
+      *                THE CURRENT BUREAU CHECK (REQUEST/RESPONSE     * 00006390
+      *                TIME, CUSTOMER ID, TIMED-OUT INDICATOR).       * 00006400
+      *                                                               * 00006410
+      *    CALLED BY:  P02500-PROCESS-BUREAUS                         * 00006420
+      *                                                               * 00006430
+      ***************************************************************** 00006440
+                                                                        00006450
+       P02700-WRITE-SLA-LOG-RECORD.                                     00006460
+           DISPLAY 'P02700-WRITE-SLA-LOG-RECORD'.                       00006470
+                                                                        00006480
+           MOVE WMF-BUREAU-NAME-R (WMF-BUREAU-SUB)                      00006490
+                                       TO CSLA-CREDIT-BUREAU.           00006500
+           MOVE WSLA-REQUEST-DATE      TO CSLA-REQUEST-DATE.            00006510
+           MOVE WSLA-REQUEST-TIME      TO CSLA-REQUEST-TIME.            00006520
+           MOVE WSLA-REQUEST-DATE      TO CSLA-RESPONSE-DATE.           00006530
+                                                                        00006540
+           COMPUTE WSLA-RESPONSE-TIME  =  WSLA-RESPONSE-SECONDS.        00006550
+           MOVE WSLA-RESPONSE-TIME     TO CSLA-RESPONSE-TIME.           00006560
+                                                                        00006570
+           COMPUTE CSLA-ELAPSED-SECONDS =                               00006580
+               WSLA-RESPONSE-SECONDS - WSLA-REQUEST-SECONDS.            00006590
+                                                                        00006600
+           WRITE CREDIT-SLA-LOG-RECORD.                                 00006610
+                                                                        00006620
+           DISPLAY 'P02700-WRITE-SLA-LOG-RECORD-EXIT'.                  00006630
+       P02700-WRITE-SLA-LOG-RECORD-EXIT.                                00006640
+           EXIT.                                                        00006650
+           EJECT                                                        00006660
+                                                                        00006670
+      ***************************************************************** 00006680
+      *                                                               * 00006690
+      *    PARAGRAPH:  P02800-SEND-BUREAU-RESPONSE                    * 00006700
+      *                                                               * 00006710
+      *    FUNCTION :  ROUTINE TO PLACE THE CURRENT BUREAU'S CREDIT   * 00006720
+      *                AUTHORIZATION RESPONSE MESSAGE ON THE CREDIT   * 00006730
+      *                BUREAU RESPONSE QUEUE FOR PDA018/PDAB17.       * 00006740
+      *                                                               * 00006750
+      *    CALLED BY:  P02500-PROCESS-BUREAUS                         * 00006760
+      *                                                               * 00006770
+      ***************************************************************** 00006780
+                                                                        00006790
+       P02800-SEND-BUREAU-RESPONSE.                                     00006800
+           DISPLAY 'P02800-SEND-BUREAU-RESPONSE'.                       00006810
+                                                                        00006820
+           MOVE MQMD-CURRENT-VERSION   TO MQMD-VERSION.                 00006830
+           MOVE MQRO-NONE              TO MQMD-REPORT.                  00006840
+           MOVE MQPER-NOT-PERSISTENT   TO MQMD-PERSISTENCE.             00006850
+           MOVE MQMI-NONE              TO MQMD-MSGID.                   00006860
+           MOVE MQS-MSGID              TO MQMD-CORRELID.                00006870
+           MOVE MQENC-NATIVE           TO MQMD-ENCODING.                00006880
+           MOVE MQCCSI-Q-MGR           TO MQMD-CODEDCHARSETID.          00006890
+           MOVE 5000                   TO MQMD-EXPIRY.                  00006900
+                                                                        00006910
+           MOVE MQPMO-CURRENT-VERSION  TO MQPMO-VERSION.                00006920
+           COMPUTE MQPMO-OPTIONS       =  MQPMO-NO-SYNCPOINT      +     00006930
+                                          MQPMO-FAIL-IF-QUIESCING.      00006940
+                                                                        00006950
+           MOVE LENGTH OF MQS-CREDIT-AUTH-REQ-MESSAGE                   00006960
+                                       TO MQS-BUFFERLENGTH.             00006970
+           MOVE MQS-CREDIT-AUTH-REQ-MESSAGE                             00006980
+                                       TO MQS-BUFFER.                   00006990
+           MOVE MQS-HOBJECT-BUREAU-RESP-Q                               00007000
+                                       TO MQS-HOBJECT.                  00007010
+           MOVE 'QUEUE'                TO MQS-OBJECTTYPE-DESC.          00007020
+                                                                        00007030
+           PERFORM P07200-MQS-PUT                                       00007040
+              THRU P07200-MQS-PUT-EXIT.                                 00007050
+                                                                        00007060
+           DISPLAY 'P02800-SEND-BUREAU-RESPONSE-EXIT'.                  00007070
+       P02800-SEND-BUREAU-RESPONSE-EXIT.                                00007080
+           EXIT.                                                        00007090
+           EJECT                                                        00007100
+                                                                        00007110
+      ***************************************************************** 00007120
+      *                                                               * 00007130
+      *    PARAGRAPH:  P07000-MQS-CONNECT                             * 00007140
+      *                                                               * 00007150
+      *    FUNCTION :  ROUTINE TO CONNECT TO THE MQSERIES QUEUE       * 00007160
+      *                MANAGER                                        * 00007170
+      *                                                               * 00007180
+      *    CALLED BY:  P00050-INITIALIZE                              * 00007190
+      *                                                               * 00007200
+      ***************************************************************** 00007210
+                                                                        00007220
+       P07000-MQS-CONNECT.                                              00007230
+           DISPLAY 'P07000-MQS-CONNECT'.                                00007240
+                                                                        00007250
+           CALL 'MQCONN'      USING    MQS-QMANAGER-NAME                00007260
+                                       MQS-HCONN                        00007270
+                                       MQS-COMPCODE                     00007280
+                                       MQS-REASONCODE.                  00007290
+                                                                        00007300
+           IF MQS-COMPCODE             =  MQCC-OK                       00007310
+               NEXT SENTENCE                                            00007320
+           ELSE                                                         00007330
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00007340
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00007350
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00007360
+               MOVE 'MQCONN'           TO WPME-FUNCTION-1               00007370
+               MOVE 'QUEUE MANAGER'    TO WPME-FUNCTION-2               00007380
+               MOVE 'P07000'           TO WPME-PARAGRAPH                00007390
+               PERFORM  P99500-PDA-ERROR                                00007400
+                   THRU P99500-PDA-ERROR-EXIT.                          00007410
+                                                                        00007420
+           DISPLAY 'P07000-MQS-CONNECT-EXIT'.                           00007430
+       P07000-MQS-CONNECT-EXIT.                                         00007440
+           EXIT.                                                        00007450
+           EJECT                                                        00007460
+                                                                        00007470
+      ***************************************************************** 00007480
+      *                                                               * 00007490
+      *    PARAGRAPH:  P07030-MQS-DISCONNECT                          * 00007500
+      *                                                               * 00007510
+      *    FUNCTION :  ROUTINE TO DISCONNECT FROM THE MQSERIES QUEUE  * 00007520
+      *                MANAGER                                        * 00007530
+      *                                                               * 00007540
+      *    CALLED BY:  P00300-END-OF-JOB                              * 00007550
+      *                                                               * 00007560
+      ***************************************************************** 00007570
+                                                                        00007580
+       P07030-MQS-DISCONNECT.                                           00007590
+           DISPLAY 'P07030-MQS-DISCONNECT'.                             00007600
+                                                                        00007610
+           CALL 'MQDISC'      USING    MQS-HCONN                        00007620
+                                       MQS-COMPCODE                     00007630
+                                       MQS-REASONCODE.                  00007640
+                                                                        00007650
+           IF MQS-COMPCODE             =  MQCC-OK                       00007660
+               MOVE ZEROES             TO MQS-HCONN                     00007670
+           ELSE                                                         00007680
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00007690
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00007700
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00007710
+               MOVE 'MQDISC'           TO WPME-FUNCTION-1               00007720
+               MOVE 'QUEUE MANAGER'    TO WPME-FUNCTION-2               00007730
+               MOVE 'P07030'           TO WPME-PARAGRAPH                00007740
+               PERFORM  P99500-PDA-ERROR                                00007750
+                   THRU P99500-PDA-ERROR-EXIT.                          00007760
+                                                                        00007770
+           DISPLAY 'P07030-MQS-DISCONNECT-EXIT'.                        00007780
+       P07030-MQS-DISCONNECT-EXIT.                                      00007790
+           EXIT.                                                        00007800
+           EJECT                                                        00007810
+                                                                        00007820
+      ***************************************************************** 00007830
+      *                                                               * 00007840
+      *    PARAGRAPH:  P07100-MQS-OPEN                                * 00007850
+      *                                                               * 00007860
+      *    FUNCTION :  ROUTINE TO OPEN A MQSERIES OBJECT. ALL         * 00007870
+      *                OPTIONS AND PARAMETERS ARE SET BY THE CALLING  * 00007880
+      *                PARAGRAPH.                                     * 00007890
+      *                                                               * 00007900
+      *    CALLED BY:  P00100-OPEN-MAIN-QUEUES                        * 00007910
+      *                                                               * 00007920
+      ***************************************************************** 00007930
+                                                                        00007940
+       P07100-MQS-OPEN.                                                 00007950
+           DISPLAY 'P07100-MQS-OPEN'.                                   00007960
+                                                                        00007970
+           CALL 'MQOPEN'      USING    MQS-HCONN                        00007980
+                                       MQOD                             00007990
+                                       MQS-OPTIONS                      00008000
+                                       MQS-HOBJECT                      00008010
+                                       MQS-COMPCODE                     00008020
+                                       MQS-REASONCODE.                  00008030
+                                                                        00008040
+           IF MQS-COMPCODE             =  MQCC-OK                       00008050
+               NEXT SENTENCE                                            00008060
+           ELSE                                                         00008070
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00008080
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00008090
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00008100
+               MOVE 'MQOPEN'           TO WPME-FUNCTION-1               00008110
+               MOVE MQS-OBJECTTYPE-DESC                                 00008120
+                                       TO WPME-FUNCTION-2               00008130
+               MOVE 'P07100'           TO WPME-PARAGRAPH                00008140
+               PERFORM  P99500-PDA-ERROR                                00008150
+                   THRU P99500-PDA-ERROR-EXIT.                          00008160
+                                                                        00008170
+           DISPLAY 'P07100-MQS-OPEN-EXIT'.                              00008180
+       P07100-MQS-OPEN-EXIT.                                            00008190
+           EXIT.                                                        00008200
+           EJECT                                                        00008210
+                                                                        00008220
+      ***************************************************************** 00008230
+      *                                                               * 00008240
+      *    PARAGRAPH:  P07200-MQS-PUT                                 * 00008250
+      *                                                               * 00008260
+      *    FUNCTION :  ROUTINE TO WRITE A MESSAGE TO THE OPEN QUEUE   * 00008270
+      *                                                               * 00008280
+      *    CALLED BY:  P02800-SEND-BUREAU-RESPONSE                    * 00008290
+      *                                                               * 00008300
+      ***************************************************************** 00008310
+                                                                        00008320
+       P07200-MQS-PUT.                                                  00008330
+           DISPLAY 'P07200-MQS-PUT'.                                    00008340
+                                                                        00008350
+           CALL 'MQPUT'       USING    MQS-HCONN                        00008360
+                                       MQS-HOBJECT                      00008370
+                                       MQMD                             00008380
+                                       MQPMO                            00008390
+                                       MQS-BUFFERLENGTH                 00008400
+                                       MQS-BUFFER                       00008410
+                                       MQS-COMPCODE                     00008420
+                                       MQS-REASONCODE.                  00008430
+                                                                        00008440
+           IF MQS-COMPCODE             =  MQCC-OK                       00008450
+               NEXT SENTENCE                                            00008460
+           ELSE                                                         00008470
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00008480
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00008490
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00008500
+               MOVE 'MQPUT'            TO WPME-FUNCTION-1               00008510
+               MOVE MQS-OBJECTTYPE-DESC                                 00008520
+                                       TO WPME-FUNCTION-2               00008530
+               MOVE 'P07200'           TO WPME-PARAGRAPH                00008540
+               PERFORM  P99500-PDA-ERROR                                00008550
+                   THRU P99500-PDA-ERROR-EXIT.                          00008560
+                                                                        00008570
+           DISPLAY 'P07200-MQS-PUT-EXIT'.                               00008580
+       P07200-MQS-PUT-EXIT.                                             00008590
+           EXIT.                                                        00008600
+           EJECT                                                        00008610
+                                                                        00008620
+      ***************************************************************** 00008630
+      *                                                               * 00008640
+      *    PARAGRAPH:  P07300-MQS-CLOSE                               * 00008650
+      *                                                               * 00008660
+      *    FUNCTION :  ROUTINE TO CLOSE A MQSERIES OBJECT             * 00008670
+      *                                                               * 00008680
+      *    CALLED BY:  P00300-END-OF-JOB                              * 00008690
+      *                                                               * 00008700
+      ***************************************************************** 00008710
+                                                                        00008720
+       P07300-MQS-CLOSE.                                                00008730
+           DISPLAY 'P07300-MQS-CLOSE'.                                  00008740
+                                                                        00008750
+           CALL 'MQCLOSE'     USING    MQS-HCONN                        00008760
+                                       MQS-HOBJECT                      00008770
+                                       MQS-OPTIONS                      00008780
+                                       MQS-COMPCODE                     00008790
+                                       MQS-REASONCODE.                  00008800
+                                                                        00008810
+           IF MQS-COMPCODE             =  MQCC-OK                       00008820
+               NEXT SENTENCE                                            00008830
+           ELSE                                                         00008840
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00008850
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00008860
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00008870
+               MOVE 'MQCLOSE'          TO WPME-FUNCTION-1               00008880
+               MOVE MQS-OBJECTTYPE-DESC                                 00008890
+                                       TO WPME-FUNCTION-2               00008900
+               MOVE 'P07300'           TO WPME-PARAGRAPH                00008910
+               PERFORM  P99500-PDA-ERROR                                00008920
+                   THRU P99500-PDA-ERROR-EXIT.                          00008930
+                                                                        00008940
+           DISPLAY 'P07300-MQS-CLOSE-EXIT'.                             00008950
+       P07300-MQS-CLOSE-EXIT.                                           00008960
+           EXIT.                                                        00008970
+           EJECT                                                        00008980
+                                                                        00008990
+      ***************************************************************** 00009000
+      *                                                               * 00009010
+      *    PARAGRAPH:  P07400-MQS-GET                                 * 00009020
+      *                                                               * 00009030
+      *    FUNCTION :  ROUTINE TO READ A MESSAGE FROM THE OPEN QUEUE  * 00009040
+      *                                                               * 00009050
+      *    CALLED BY:  P02100-GET-BUREAU-REQUEST                      * 00009060
+      *                                                               * 00009070
+      ***************************************************************** 00009080
+                                                                        00009090
+       P07400-MQS-GET.                                                  00009100
+           DISPLAY 'P07400-MQS-GET'.                                    00009110
+                                                                        00009120
+           CALL 'MQGET'       USING    MQS-HCONN                        00009130
+                                       MQS-HOBJECT                      00009140
+                                       MQMD                             00009150
+                                       MQGMO                            00009160
+                                       MQS-BUFFERLENGTH                 00009170
+                                       MQS-BUFFER                       00009180
+                                       MQS-DATALENGTH                   00009190
+                                       MQS-COMPCODE                     00009200
+                                       MQS-REASONCODE.                  00009210
+                                                                        00009220
+           IF SKIP-ERROR-CHECK                                          00009230
+               GO TO P07400-MQS-GET-EXIT.                               00009240
+                                                                        00009250
+           IF MQS-COMPCODE             =  MQCC-OK                       00009260
+               NEXT SENTENCE                                            00009270
+           ELSE                                                         00009280
+           IF MQS-REASONCODE           =  MQRC-Q-MGR-QUIESCING          00009290
+               GO TO P07400-MQS-GET-EXIT                                00009300
+           ELSE                                                         00009310
+               MOVE 'MQS'              TO WS-PDA-ERROR-TYPE             00009320
+               MOVE 'PDAB05'           TO WPME-PROGRAM-ID               00009330
+               MOVE MQS-REASONCODE     TO WPME-REASON-CODE              00009340
+               MOVE 'MQGET'            TO WPME-FUNCTION-1               00009350
+               MOVE MQS-OBJECTTYPE-DESC                                 00009360
+                                       TO WPME-FUNCTION-2               00009370
+               MOVE 'P07400'           TO WPME-PARAGRAPH                00009380
+               PERFORM  P99500-PDA-ERROR                                00009390
+                   THRU P99500-PDA-ERROR-EXIT.                          00009400
+                                                                        00009410
+           DISPLAY 'P07400-MQS-GET-EXIT'.                               00009420
+       P07400-MQS-GET-EXIT.                                             00009430
+           EXIT.                                                        00009440
+           EJECT                                                        00009450
+                                                                        00009460
+      ***************************************************************** 00009470
+      *                                                               * 00009480
+      *    PARAGRAPH:  P99500-PDA-ERROR                               * 00009490
+      *                                                               * 00009500
+      *    FUNCTION :  ROUTINE TO FORMAT AND DISPLAY A FATAL ERROR,   * 00009510
+      *                CLOSE THE SLA LOG, AND ABEND THE JOB           * 00009520
+      *                                                               * 00009530
+      *    CALLED BY:  VARIOUS MQSERIES ERROR PATHS                   * 00009540
+      *                                                               * 00009550
+      ***************************************************************** 00009560
+                                                                        00009570
+       P99500-PDA-ERROR.                                                00009580
+                                                                        00009590
+           MOVE 9                      TO WS-ERROR-FOUND-SW.            00009600
+                                                                        00009610
+           DISPLAY ' '.                                                 00009620
+           DISPLAY WPEA-ERROR-01.                                       00009630
+           DISPLAY WPEA-ERROR-02.                                       00009640
+           DISPLAY WPEA-ERROR-03.                                       00009650
+           DISPLAY WPEA-ERROR-04.                                       00009660
+           DISPLAY WPEA-ERROR-05.                                       00009670
+           DISPLAY WPEA-ERROR-06.                                       00009680
+                                                                        00009690
+           IF ERROR-IS-FORMATTED                                        00009700
+               NEXT SENTENCE                                            00009710
+           ELSE                                                         00009720
+               MOVE WS-PDA-MQSERIES-ERROR-01                            00009730
+                                       TO WPEA-ERROR-07-TEXT            00009740
+               MOVE WS-PDA-MQSERIES-ERROR-02                            00009750
+                                       TO WPEA-ERROR-08-TEXT.           00009760
+                                                                        00009770
+           DISPLAY WPEA-ERROR-07.                                       00009780
+           DISPLAY WPEA-ERROR-08.                                       00009790
+           DISPLAY WPEA-ERROR-09.                                       00009800
+           DISPLAY WPEA-ERROR-10.                                       00009810
+           DISPLAY ' '.                                                 00009820
+                                                                        00009830
+           CLOSE CREDIT-SLA-LOG.                                        00009840
+                                                                        00009850
+           MOVE 99                     TO WS-RETURN-CODE.               00009860
+           CALL 'ILBOABN0'          USING WS-RETURN-CODE.               00009870
+           MOVE WS-RETURN-CODE         TO RETURN-CODE.                  00009880
+                                                                        00009890
+           GOBACK.                                                      00009900
+                                                                        00009910
+       P99500-PDA-ERROR-EXIT.                                           00009920
+           EXIT.                                                        00009930
+           EJECT                                                        00009940
