@@ -23,6 +23,8 @@
       *                                                               *
       * FILES   :   ORDER         (ORDER2DB)    - IMS (READ/UPDATE)   *
       *             PURCHASE_TYPE (TABLE)       - DB2 (READ)          *
+      *             SHIPPER       (TABLE)       - DB2 (READ)          *
+      *             AUDIT-ORDER-CHANGE          - VSAM KSDS (WRITE)   *
       *                                                               *
       *                                                               *
       * TRANSACTIONS GENERATED:                                       *
@@ -43,14 +45,46 @@
       *                                                               *
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
+      *  08/08/26   R. MCALLEN            DISPLAY SHIPPER NUMBER AND  *
+      *                                   CARRIER NAME LOOKED UP      *
+      *                                   FROM THE NEW SHIPPER TABLE  *
+      *                                   (DB2)                       *
+      *                                                               *
+      *  08/08/26   R. MCALLEN            WRITE A BEFORE/AFTER AUDIT  *
+      *                                   RECORD TO THE NEW           *
+      *                                   AUDIT-ORDER-CHANGE VSAM     *
+      *                                   FILE EVERY TIME ACTION -C- *
+      *                                   CHANGES THE ORDER ROOT      *
+      *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VSAM-AUDIT-ORDER   ASSIGN TO VAUDORD
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS IS RANDOM
+                                     RECORD KEY IS
+                                         AUDIT-ORDER-CHANGE-KEY
+                                     FILE STATUS IS
+                                         WMF-AUDORD-STATUS.
+
        DATA DIVISION.
            EJECT
+
+       FILE SECTION.
+
+       FD  VSAM-AUDIT-ORDER
+           RECORD CONTAINS 173 CHARACTERS.
+
+           COPY VAUDORD.
+           EJECT
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -118,6 +152,8 @@
            05  WMF-ORDER-NUMBER        PIC 9(10)   VALUE ZEROES.
            05  WMF-ORDER-ITEM-SEQ      PIC 9(05)   VALUE ZEROES.
 
+           05  WMF-AUDORD-STATUS       PIC X(02)   VALUE SPACES.
+
            05  WMF-MESSAGE-AREA        PIC X(79)   VALUE SPACES.
 
            05  WMF-UNDERSCORE-LOWVALUE.
@@ -350,6 +386,10 @@
            05 PDA110-PURNBR            PIC X(13).
            05 PDA110-PURNBR-R          REDEFINES PDA110-PURNBR
                                        PIC 9(13).
+           05 PDA110-SHIPNBR           PIC X(10).
+           05 PDA110-SHIPNBR-R         REDEFINES PDA110-SHIPNBR
+                                       PIC 9(10).
+           05 PDA110-CARRIER           PIC X(30).
 
            05 PDA110-SCREEN-MESSAGE    PIC X(79).
            05 PDA110-SMESSAGE          PIC X(79).
@@ -429,6 +469,14 @@
            END-EXEC.
            EJECT
 
+      *****************************************************************
+      *    DB2 DCLGEN FOR THE SHIPPER TABLE                           *
+      *****************************************************************
+           EXEC SQL
+              INCLUDE DSHIPPER
+           END-EXEC.
+           EJECT
+
       *****************************************************************
       *    CUSTOMER ARRAY                                             *
       *****************************************************************
@@ -450,6 +498,42 @@
            COPY PDAERRWS.
            EJECT
 
+      *****************************************************************
+      *    PDA GENERAL (NON CICS/IMS/DB2) ERROR LINES -- USED FOR      *
+      *    THE AUDIT-ORDER-CHANGE VSAM FILE, WHICH THIS PROGRAM       *
+      *    ACCESSES DIRECTLY RATHER THAN THROUGH A DL/I PCB           *
+      *****************************************************************
+
+       01  WS-PDA-GEN-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE
+               'ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPGE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPGE-PARAGRAPH          PIC X(06).
+           05  FILLER                  PIC X(32)       VALUE SPACES.
+
+       01  WS-PDA-GEN-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  WPGE-DESCRIPTION        PIC X(78)       VALUE SPACES.
+
+           05  WPM-VSAM-ERROR.
+               10 FILLER               PIC X(06)       VALUE
+                   'FILE='.
+               10 WPM-VSAM-ERROR-FILE  PIC X(09)       VALUE SPACES.
+               10 FILLER               PIC X(10)       VALUE
+                   ', STATUS='.
+               10 WPM-VSAM-ERROR-STATUS
+                                       PIC X(02)       VALUE SPACES.
+               10 FILLER               PIC X(12)       VALUE
+                   ', COMMAND='.
+               10 WPM-VSAM-ERROR-COMMAND
+                                       PIC X(09)       VALUE SPACES.
+           EJECT
+
       *****************************************************************
       *    L I N K A G E     S E C T I O N                            *
       *****************************************************************
@@ -524,6 +608,27 @@
                                     ORDER-PCB.
 
 
+      *****************************************************************
+      *    OPEN THE AUDIT-ORDER-CHANGE VSAM FILE FOR THE ORDER CHANGE *
+      *    AUDIT TRAIL (ACTION -C-)                                   *
+      *****************************************************************
+
+           OPEN I-O      VSAM-AUDIT-ORDER.
+
+           IF WMF-AUDORD-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA110'           TO WPGE-PROGRAM-ID
+               MOVE 'P00000'           TO WPGE-PARAGRAPH
+               MOVE 'VAUDORD'          TO WPM-VSAM-ERROR-FILE
+               MOVE WMF-AUDORD-STATUS  TO WPM-VSAM-ERROR-STATUS
+               MOVE 'OPEN'             TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
       *****************************************************************
       *    PROCESS INCOMING IMS MESSSAGES UNTIL NO MORE               *
       *****************************************************************
@@ -535,6 +640,8 @@
                   UNTIL NO-MORE-MSGS.
 
 
+           CLOSE         VSAM-AUDIT-ORDER.
+
            GOBACK.
 
        P00000-MAINLINE-EXIT.
@@ -1340,6 +1447,44 @@
            MOVE WMF-DATE-YY            TO PDA110-ORDERDATEYY.
 
 
+      *****************************************************************
+      *    OBTAIN THE SHIPPER / CARRIER INFORMATION, IF ANY            *
+      *****************************************************************
+
+           MOVE ORDER-SHIPPER-NUMBER   TO PDA110-SHIPNBR-R.
+
+           IF ORDER-SHIPPER-NUMBER     =  ZEROES
+               MOVE SPACES             TO PDA110-CARRIER
+           ELSE
+               MOVE ORDER-SHIPPER-NUMBER
+                                       TO SHIPPER-NUMBER
+
+               EXEC SQL
+                   SELECT   CARRIER_NAME
+                   INTO     :SHIPPER-CARRIER-NAME
+                   FROM     SHIPPER
+                   WHERE    SHIPPER_NUMBER = :SHIPPER-NUMBER
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = +0
+                       MOVE SHIPPER-CARRIER-NAME
+                                       TO PDA110-CARRIER
+                   WHEN SQLCODE = +100
+                       MOVE SPACES     TO PDA110-CARRIER
+                   WHEN OTHER
+                       MOVE 'DB2'      TO WS-PDA-ERROR-TYPE
+                       MOVE 'PDA110'   TO WPDE-PROGRAM-ID
+                       MOVE SQLCODE    TO WPDE-DB2-SQLCODE
+                       MOVE 'SELECT SHIPPER'
+                                       TO WPDE-FUNCTION
+                       MOVE 'P06200'   TO WPDE-PARAGRAPH
+                       PERFORM  P99500-PDA-ERROR
+                           THRU P99500-PDA-ERROR-EXIT
+               END-EVALUATE
+           END-IF.
+
+
       *****************************************************************
       *    DETERMINR ORDER AGE                                        *
       *****************************************************************
@@ -1648,6 +1793,16 @@
                GO TO P08000-CHANGE-PROCESS-EXIT.
 
 
+      *****************************************************************
+      *    CAPTURE THE BEFORE IMAGE OF THE ORDER ROOT FOR THE AUDIT   *
+      *    TRAIL BEFORE ANY FIELD IS OVERLAID                        *
+      *****************************************************************
+
+           MOVE ORDER-DATE-YYMMDD      TO  AUDIT-BEFORE-ORDER-DATE.
+           MOVE ORDER-STATUS           TO  AUDIT-BEFORE-ORDER-STATUS.
+           MOVE ORDER-TOTAL-AMOUNT     TO  AUDIT-BEFORE-TOTAL-AMOUNT.
+
+
       *****************************************************************
       *    FORMAT DATA INTO SEGMENT I/O AREA, UPDATE SEGMENT          *
       *****************************************************************
@@ -1660,6 +1815,18 @@
            PERFORM P20000-CHECK-ORDER-AGE
               THRU P20000-CHECK-ORDER-AGE-EXIT.
 
+
+      *****************************************************************
+      *    CAPTURE THE AFTER IMAGE AND WRITE THE AUDIT TRAIL RECORD   *
+      *****************************************************************
+
+           MOVE ORDER-DATE-YYMMDD      TO  AUDIT-AFTER-ORDER-DATE.
+           MOVE ORDER-STATUS           TO  AUDIT-AFTER-ORDER-STATUS.
+           MOVE ORDER-TOTAL-AMOUNT     TO  AUDIT-AFTER-TOTAL-AMOUNT.
+
+           PERFORM  P10500-WRITE-AUDIT-RECORD
+               THRU P10500-WRITE-AUDIT-RECORD-EXIT.
+
       *****************************************************************
       *    FORMAT COMPLETION MESSAGE, CLEAR ACTION CODE               *
       *****************************************************************
@@ -2004,6 +2171,60 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P10500-WRITE-AUDIT-RECORD                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO WRITE A BEFORE/AFTER AUDIT RECORD   *
+      *                TO THE AUDIT-ORDER-CHANGE FILE WHENEVER THE    *
+      *                ORDER ROOT IS CHANGED BY ACTION -C-            *
+      *                                                               *
+      *    CALLED BY:  P08000-CHANGE-PROCESS                          *
+      *                                                               *
+      *****************************************************************
+
+       P10500-WRITE-AUDIT-RECORD.
+
+
+           MOVE ORDER-PREFIX           TO  AUDIT-ORDER-PREFIX.
+           MOVE ORDER-NUMBER           TO  AUDIT-ORDER-NUMBER.
+
+           STRING WS-CDT-D-YEAR  WS-CDT-D-MONTH   WS-CDT-D-DAY
+                  WS-CDT-T-HOURS WS-CDT-T-MINUTES  WS-CDT-T-SECONDS
+                  WS-CDT-T-HUNDRETHS
+                  DELIMITED BY SIZE INTO AUDIT-ORDER-TIMESTAMP.
+
+           MOVE PDA110-USERID-ID       TO  AUDIT-CHANGE-USERID.
+
+           STRING WS-CDT-D-YEAR WS-CDT-D-MONTH WS-CDT-D-DAY
+                  DELIMITED BY SIZE INTO AUDIT-CHANGE-DATE.
+
+           STRING WS-CDT-T-HOURS WS-CDT-T-MINUTES WS-CDT-T-SECONDS
+                  WS-CDT-T-HUNDRETHS
+                  DELIMITED BY SIZE INTO AUDIT-CHANGE-TIME.
+
+           MOVE 'ORDER-DATE-YYMMDD'    TO  AUDIT-CHANGED-FIELDS.
+
+           WRITE AUDIT-ORDER-CHANGE-RECORD.
+
+           IF WMF-AUDORD-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'PDA110'           TO WPGE-PROGRAM-ID
+               MOVE 'P10500'           TO WPGE-PARAGRAPH
+               MOVE 'VAUDORD'          TO WPM-VSAM-ERROR-FILE
+               MOVE WMF-AUDORD-STATUS  TO WPM-VSAM-ERROR-STATUS
+               MOVE 'WRITE'            TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+
+       P10500-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P79100-DLET-ORDER                              *
@@ -2281,6 +2502,12 @@
                                        TO WPEA-ERROR-07-TEXT
                MOVE WS-PDA-IMS-ERROR-02
                                        TO WPEA-ERROR-08-TEXT
+           ELSE
+           IF WS-PDA-ERROR-TYPE = 'GEN'
+               MOVE WS-PDA-GEN-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-GEN-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
            ELSE
                MOVE WS-PDA-CICS-ERROR-01
                                        TO WPEA-ERROR-07-TEXT
