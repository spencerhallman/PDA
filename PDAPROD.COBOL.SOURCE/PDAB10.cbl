@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB10.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB10                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB10 IS A BATCH PROGRAM THAT WILL       * 00000100
+      *             READ THE CREDIT-SLA-LOG (WRITTEN BY PDAB05, THE   * 00000110
+      *             BUREAU CREDIT AUTHORIZATION MODULE) AND PRODUCE   * 00000120
+      *             A SUMMARY REPORT SHOWING, FOR EACH CREDIT BUREAU, * 00000130
+      *             THE NUMBER OF REQUESTS HANDLED, THE AVERAGE AND   * 00000140
+      *             WORST (MAXIMUM) RESPONSE TIME IN SECONDS, AND THE * 00000150
+      *             NUMBER OF REQUESTS THAT TIMED OUT - SO A SLOW     * 00000160
+      *             BUREAU CAN BE TOLD APART FROM A BUREAU THAT IS    * 00000170
+      *             ACTUALLY DOWN.                                    * 00000180
+      *                                                               * 00000190
+      * FILES   :   CREDIT-SLA-LOG         -  SEQUENTIAL   (INPUT)    * 00000200
+      *                                                               * 00000210
+      ***************************************************************** 00000220
+      *             PROGRAM CHANGE LOG                                * 00000230
+      *             -------------------                               * 00000240
+      *                                                               * 00000250
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000260
+      *  --------   --------------------  --------------------------  * 00000270
+      *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00000280
+      *                                                               * 00000290
+      ***************************************************************** 00000300
+           EJECT                                                        00000310
+       ENVIRONMENT DIVISION.                                            00000320
+                                                                        00000330
+       INPUT-OUTPUT SECTION.                                            00000340
+       FILE-CONTROL.                                                    00000350
+                                                                        00000360
+           SELECT CREDIT-SLA-LOG    ASSIGN TO CREDSLA.                  00000370
+                                                                        00000380
+       DATA DIVISION.                                                   00000390
+       FILE SECTION.                                                    00000400
+                                                                        00000410
+       FD  CREDIT-SLA-LOG                                               00000420
+           LABEL RECORDS ARE STANDARD                                   00000430
+           RECORDING MODE IS F                                          00000440
+           RECORD CONTAINS 80 CHARACTERS                                00000450
+           BLOCK CONTAINS 0 CHARACTERS.                                 00000460
+                                                                        00000470
+           COPY DCREDSLA.                                               00000480
+           EJECT                                                        00000490
+                                                                        00000500
+       WORKING-STORAGE SECTION.                                         00000510
+                                                                        00000520
+      ***************************************************************** 00000530
+      *    SWITCHES                                                   * 00000540
+      ***************************************************************** 00000550
+                                                                        00000560
+       01  WS-SWITCHES.                                                 00000570
+           05  WS-END-OF-SLA-LOG-SW    PIC X     VALUE 'N'.             00000580
+               88  END-OF-SLA-LOG                VALUE 'Y'.             00000590
+           EJECT                                                        00000600
+                                                                        00000610
+      ***************************************************************** 00000620
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000630
+      ***************************************************************** 00000640
+                                                                        00000650
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000660
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00000670
+           03  WS-DATE.                                                 00000680
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00000690
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00000700
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00000710
+           EJECT                                                        00000720
+                                                                        00000730
+      ***************************************************************** 00000740
+      *    BUREAU SUMMARY WORKING TABLE                               * 00000750
+      *    ONE ENTRY PER DISTINCT CREDIT BUREAU FOUND ON THE LOG,     * 00000760
+      *    ACCUMULATING REQUEST COUNT, TOTAL/WORST ELAPSED SECONDS,   * 00000770
+      *    AND A COUNT OF REQUESTS THAT TIMED OUT.                    * 00000780
+      ***************************************************************** 00000790
+                                                                        00000800
+       01  WS-BUREAU-SUMMARY-CONTROL.                                   00000810
+           05  WS-BS-MAX               PIC S9(4) COMP VALUE +10.        00000820
+           05  WS-BS-CNT               PIC S9(4) COMP VALUE ZEROES.     00000830
+                                                                        00000840
+       01  WS-BUREAU-SUMMARY-TABLE.                                     00000850
+           05  WS-BS-ENTRY             OCCURS 10 TIMES                  00000860
+                                       INDEXED BY WS-BS-NDX.            00000870
+               10  WS-BS-BUREAU        PIC X(15) VALUE SPACES.          00000880
+               10  WS-BS-REQUEST-COUNT PIC S9(7) COMP-3 VALUE ZEROES.   00000890
+               10  WS-BS-TOTAL-SECONDS PIC S9(9) COMP-3 VALUE ZEROES.   00000900
+               10  WS-BS-WORST-SECONDS PIC S9(7) COMP-3 VALUE ZEROES.   00000910
+               10  WS-BS-TIMEOUT-COUNT PIC S9(7) COMP-3 VALUE ZEROES.   00000920
+                                                                        00000930
+       01  WS-BS-AVERAGE-SECONDS       PIC S9(7)V9(2) COMP-3            00000935
+                                       VALUE ZEROES.                    00000940
+                                                                        00000945
+           EJECT                                                        00000950
+                                                                        00000960
+      ***************************************************************** 00000970
+      *    DISPLAY AREA                                               * 00000980
+      ***************************************************************** 00000990
+                                                                        00001000
+       01  WS-DISPLAY-LINES.                                            00001010
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00001020
+           03  WS-DL-BLANK.                                             00001030
+               05  FILLER         PIC X(01) VALUE '*'.                  00001040
+               05  FILLER         PIC X(78) VALUE SPACES.               00001050
+               05  FILLER         PIC X(01) VALUE '*'.                  00001060
+           03  WS-DL-LINE.                                              00001070
+               05  FILLER         PIC X(01) VALUE '*'.                  00001080
+               05  WS-DL-LINE-TEXT                                      00001090
+                                  PIC X(78) VALUE SPACES.               00001100
+               05  FILLER         PIC X(01) VALUE '*'.                  00001110
+           03  WS-DL-RUN-DATE.                                          00001120
+               05  FILLER         PIC X(01) VALUE '*'.                  00001130
+               05  WS-DL-RD-LABEL PIC X(13) VALUE SPACES.               00001140
+               05  WS-DL-RD-MONTH PIC X(02) VALUE SPACES.               00001150
+               05  FILLER         PIC X(01) VALUE '/'.                  00001160
+               05  WS-DL-RD-DAY   PIC X(02) VALUE SPACES.               00001170
+               05  FILLER         PIC X(01) VALUE '/'.                  00001180
+               05  WS-DL-RD-YEAR  PIC X(04) VALUE SPACES.               00001190
+               05  FILLER         PIC X(56) VALUE SPACES.               00001200
+               05  FILLER         PIC X(01) VALUE '*'.                  00001210
+           03  WS-DL-TOTAL.                                             00001220
+               05  FILLER         PIC X(01) VALUE '*'.                  00001230
+               05  FILLER         PIC X(45) VALUE SPACES.               00001240
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          00001250
+               05  FILLER         PIC X(3)  VALUE ' - '.                00001260
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               00001270
+               05  FILLER         PIC X(01) VALUE '*'.                  00001280
+           EJECT                                                        00001290
+                                                                        00001300
+      ***************************************************************** 00001310
+      *    CREDIT BUREAU SLA REPORT LINES                             * 00001320
+      ***************************************************************** 00001330
+                                                                        00001340
+       01  WS-DL-SLA-HEADING.                                           00001350
+           03  FILLER                  PIC X(01) VALUE '*'.             00001360
+           03  FILLER                  PIC X(16) VALUE 'BUREAU'.        00001370
+           03  FILLER                  PIC X(09) VALUE 'REQUESTS'.      00001380
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001390
+           03  FILLER                  PIC X(12) VALUE 'AVG SECONDS'.   00001400
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001410
+           03  FILLER                  PIC X(13) VALUE 'WORST SECONDS'. 00001420
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001430
+           03  FILLER                  PIC X(11) VALUE 'TIMED OUT'.     00001440
+           03  FILLER                  PIC X(01) VALUE '*'.             00001450
+                                                                        00001460
+       01  WS-DL-SLA-DETAIL.                                            00001470
+           03  FILLER                  PIC X(01) VALUE '*'.             00001480
+           03  WS-DL-SLA-BUREAU        PIC X(15).                       00001490
+           03  FILLER                  PIC X(01) VALUE SPACES.          00001500
+           03  WS-DL-SLA-REQ-CNT       PIC ZZZ,ZZ9.                     00001510
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001520
+           03  WS-DL-SLA-AVG-SECS      PIC ZZZ,ZZ9.99.                  00001530
+           03  FILLER                  PIC X(02) VALUE SPACES.          00001540
+           03  WS-DL-SLA-WORST-SECS    PIC ZZZ,ZZ9.                     00001550
+           03  FILLER                  PIC X(06) VALUE SPACES.          00001560
+           03  WS-DL-SLA-TIMEOUT-CNT   PIC ZZZ,ZZ9.                     00001570
+           03  FILLER                  PIC X(01) VALUE '*'.             00001580
+           EJECT                                                        00001590
+                                                                        00001600
+      ***************************************************************** 00001610
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00001620
+      ***************************************************************** 00001630
+                                                                        00001640
+           COPY PDAERRWS.                                               00001650
+                                                                        00001660
+       01  WS-PDA-BATCH-ERROR-01.                                       00001670
+           05  FILLER             PIC X     VALUE SPACES.               00001680
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             00001690
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          00001700
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB10'.             00001710
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      00001720
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               00001730
+                                                                        00001740
+       01  WS-PDA-BATCH-ERROR-02.                                       00001750
+           05  FILLER             PIC X(8)  VALUE SPACES.               00001760
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               00001770
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   00001780
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               00001790
+           EJECT                                                        00001800
+                                                                        00001810
+      ***************************************************************** 00001820
+      *    P R O C E D U R E    D I V I S I O N                       * 00001830
+      ***************************************************************** 00001840
+                                                                        00001850
+       PROCEDURE DIVISION.                                              00001860
+                                                                        00001870
+      ***************************************************************** 00001880
+      *                                                               * 00001890
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00001900
+      *                                                               * 00001910
+      *    FUNCTION :  PROGRAM ENTRY.  READ THE CREDIT-SLA-LOG,       * 00001920
+      *                ACCUMULATE PER-BUREAU TOTALS, THEN PRINT THE   * 00001930
+      *                SUMMARY REPORT.                                * 00001940
+      *                                                               * 00001950
+      *    CALLED BY:  NONE                                           * 00001960
+      *                                                               * 00001970
+      ***************************************************************** 00001980
+                                                                        00001990
+       P00000-MAINLINE.                                                 00002000
+                                                                        00002010
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  00002020
+                                                                        00002030
+           DISPLAY ' '.                                                 00002040
+           DISPLAY WS-DL-ASTERISK.                                      00002050
+           DISPLAY WS-DL-BLANK.                                         00002060
+           MOVE '  PDAB10 - CREDIT BUREAU SLA SUMMARY REPORT'           00002070
+               TO WS-DL-LINE-TEXT.                                      00002080
+           DISPLAY WS-DL-LINE.                                          00002090
+           MOVE SPACES TO WS-DL-RUN-DATE.                               00002100
+           MOVE '  RUN DATE = ' TO WS-DL-RD-LABEL.                      00002110
+           MOVE WS-DATE-MONTH TO WS-DL-RD-MONTH.                        00002120
+           MOVE WS-DATE-DAY TO WS-DL-RD-DAY.                            00002130
+           MOVE WS-DATE-YEAR TO WS-DL-RD-YEAR.                          00002140
+           DISPLAY WS-DL-RUN-DATE.                                      00002150
+           DISPLAY WS-DL-BLANK.                                         00002160
+           DISPLAY WS-DL-ASTERISK.                                      00002170
+           DISPLAY ' '.                                                 00002180
+                                                                        00002190
+           PERFORM P10000-ACCUMULATE-SLA-TOTALS THRU P10000-EXIT.       00002200
+           PERFORM P20000-PRINT-REPORT          THRU P20000-EXIT.       00002210
+                                                                        00002220
+           DISPLAY ' '.                                                 00002230
+           DISPLAY WS-DL-ASTERISK.                                      00002240
+           MOVE 'BUREAUS REPORTED' TO WS-DL-T-TITLE.                    00002250
+           MOVE WS-BS-CNT TO WS-DL-T-CNT.                               00002260
+           DISPLAY WS-DL-TOTAL.                                         00002270
+           DISPLAY WS-DL-ASTERISK.                                      00002280
+           DISPLAY ' '.                                                 00002290
+                                                                        00002300
+           GOBACK.                                                      00002310
+                                                                        00002320
+       P00000-EXIT.                                                     00002330
+           EXIT.                                                        00002340
+           EJECT                                                        00002350
+      ***************************************************************** 00002360
+      *                                                               * 00002370
+      *    PARAGRAPH:  P10000-ACCUMULATE-SLA-TOTALS                   * 00002380
+      *                                                               * 00002390
+      *    FUNCTION :  OPEN THE CREDIT-SLA-LOG AND READ EVERY RECORD, * 00002400
+      *                ACCUMULATING REQUEST COUNT, TOTAL/WORST        * 00002410
+      *                ELAPSED SECONDS, AND TIMED-OUT COUNT AGAINST   * 00002420
+      *                THE MATCHING ENTRY IN WS-BUREAU-SUMMARY-TABLE. * 00002430
+      *                                                               * 00002440
+      *    CALLED BY:  P00000-MAINLINE                                * 00002450
+      *                                                               * 00002460
+      ***************************************************************** 00002470
+                                                                        00002480
+       P10000-ACCUMULATE-SLA-TOTALS.                                    00002490
+                                                                        00002500
+           OPEN INPUT CREDIT-SLA-LOG.                                   00002510
+                                                                        00002520
+           PERFORM P10100-GET-NEXT-SLA-RECORD THRU P10100-EXIT          00002530
+               UNTIL END-OF-SLA-LOG.                                    00002540
+                                                                        00002550
+           CLOSE CREDIT-SLA-LOG.                                        00002560
+                                                                        00002570
+       P10000-EXIT.                                                     00002580
+           EXIT.                                                        00002590
+           EJECT                                                        00002600
+      ***************************************************************** 00002610
+      *                                                               * 00002620
+      *    PARAGRAPH:  P10100-GET-NEXT-SLA-RECORD                     * 00002630
+      *                                                               * 00002640
+      *    FUNCTION :  READ THE NEXT CREDIT-SLA-LOG RECORD AND BUMP   * 00002650
+      *                THE SUMMARY TOTALS FOR ITS BUREAU.             * 00002660
+      *                                                               * 00002670
+      *    CALLED BY:  P10000-ACCUMULATE-SLA-TOTALS                   * 00002680
+      *                                                               * 00002690
+      ***************************************************************** 00002700
+                                                                        00002710
+       P10100-GET-NEXT-SLA-RECORD.                                      00002720
+                                                                        00002730
+           READ CREDIT-SLA-LOG                                          00002740
+               AT END                                                   00002750
+                   MOVE 'Y' TO WS-END-OF-SLA-LOG-SW                     00002760
+                   GO TO P10100-EXIT.                                   00002770
+                                                                        00002780
+           PERFORM P10200-FIND-OR-ADD-BUREAU THRU P10200-EXIT.          00002790
+                                                                        00002800
+           ADD +1                TO WS-BS-REQUEST-COUNT (WS-BS-NDX).    00002810
+           ADD CSLA-ELAPSED-SECONDS                                     00002815
+                                 TO WS-BS-TOTAL-SECONDS (WS-BS-NDX).    00002820
+                                                                        00002830
+           IF CSLA-ELAPSED-SECONDS > WS-BS-WORST-SECONDS (WS-BS-NDX)    00002840
+               MOVE CSLA-ELAPSED-SECONDS                                00002845
+                                 TO WS-BS-WORST-SECONDS (WS-BS-NDX).    00002850
+                                                                        00002860
+           IF CSLA-TIMED-OUT                                            00002870
+               ADD +1 TO WS-BS-TIMEOUT-COUNT (WS-BS-NDX).               00002880
+                                                                        00002890
+       P10100-EXIT.                                                     00002900
+           EXIT.                                                        00002910
+           EJECT                                                        00002920
+      ***************************************************************** 00002930
+      *                                                               * 00002940
+      *    PARAGRAPH:  P10200-FIND-OR-ADD-BUREAU                      * 00002950
+      *                                                               * 00002960
+      *    FUNCTION :  SEARCH THE SUMMARY TABLE FOR THE CURRENT       * 00002970
+      *                RECORD'S BUREAU.  IF NOT FOUND, ADD A NEW      * 00002980
+      *                ENTRY.  WS-BS-NDX POINTS TO THE ENTRY TO       * 00002990
+      *                UPDATE ON RETURN.                              * 00003000
+      *                                                               * 00003010
+      *    CALLED BY:  P10100-GET-NEXT-SLA-RECORD                     * 00003020
+      *                                                               * 00003030
+      ***************************************************************** 00003040
+                                                                        00003050
+       P10200-FIND-OR-ADD-BUREAU.                                       00003060
+                                                                        00003070
+           SET WS-BS-NDX TO +1.                                         00003080
+                                                                        00003090
+           SEARCH WS-BS-ENTRY                                           00003100
+               AT END                                                   00003110
+                   PERFORM P10300-ADD-NEW-BUREAU THRU P10300-EXIT       00003120
+               WHEN WS-BS-BUREAU (WS-BS-NDX) = CSLA-CREDIT-BUREAU       00003130
+                   CONTINUE                                             00003140
+           END-SEARCH.                                                  00003150
+                                                                        00003160
+       P10200-EXIT.                                                     00003170
+           EXIT.                                                        00003180
+           EJECT                                                        00003190
+      ***************************************************************** 00003200
+      *                                                               * 00003210
+      *    PARAGRAPH:  P10300-ADD-NEW-BUREAU                          * 00003220
+      *                                                               * 00003230
+      *    FUNCTION :  ADD A NEW ENTRY TO THE SUMMARY TABLE FOR A     * 00003240
+      *                BUREAU NOT SEEN BEFORE.  WS-BS-NDX POINTS TO   * 00003250
+      *                THE NEW ENTRY ON RETURN.  ENTRIES BEYOND       * 00003260
+      *                WS-BS-MAX ARE SIMPLY DROPPED - THE TABLE IS    * 00003270
+      *                NOT EXPECTED TO EXCEED THE NUMBER OF BUREAUS   * 00003280
+      *                PDAB05 CAN CHECK.                               *00003290
+      *                                                               * 00003300
+      *    CALLED BY:  P10200-FIND-OR-ADD-BUREAU                      * 00003310
+      *                                                               * 00003320
+      ***************************************************************** 00003330
+                                                                        00003340
+       P10300-ADD-NEW-BUREAU.                                           00003350
+                                                                        00003360
+           IF WS-BS-CNT NOT < WS-BS-MAX                                 00003370
+               SET WS-BS-NDX TO WS-BS-MAX                               00003380
+               GO TO P10300-EXIT.                                       00003390
+                                                                        00003400
+           ADD +1 TO WS-BS-CNT.                                         00003410
+           SET WS-BS-NDX TO WS-BS-CNT.                                  00003420
+           MOVE CSLA-CREDIT-BUREAU TO WS-BS-BUREAU (WS-BS-NDX).         00003430
+                                                                        00003440
+       P10300-EXIT.                                                     00003450
+           EXIT.                                                        00003460
+           EJECT                                                        00003470
+      ***************************************************************** 00003480
+      *                                                               * 00003490
+      *    PARAGRAPH:  P20000-PRINT-REPORT                            * 00003500
+      *                                                               * 00003510
+      *    FUNCTION :  PRINT ONE DETAIL LINE PER BUREAU FOUND ON THE  * 00003520
+      *                LOG, SHOWING ITS REQUEST COUNT, AVERAGE AND    * 00003530
+      *                WORST RESPONSE TIME, AND TIMED-OUT COUNT.      * 00003540
+      *                                                               * 00003550
+      *    CALLED BY:  P00000-MAINLINE                                * 00003560
+      *                                                               * 00003570
+      ***************************************************************** 00003580
+                                                                        00003590
+       P20000-PRINT-REPORT.                                             00003600
+                                                                        00003610
+           DISPLAY WS-DL-SLA-HEADING.                                   00003620
+                                                                        00003630
+           PERFORM P20100-PRINT-BUREAU-LINE THRU P20100-EXIT            00003640
+               VARYING WS-BS-NDX FROM +1 BY +1                          00003650
+                   UNTIL WS-BS-NDX > WS-BS-CNT.                         00003660
+                                                                        00003670
+       P20000-EXIT.                                                     00003680
+           EXIT.                                                        00003690
+           EJECT                                                        00003700
+      ***************************************************************** 00003710
+      *                                                               * 00003720
+      *    PARAGRAPH:  P20100-PRINT-BUREAU-LINE                       * 00003730
+      *                                                               * 00003740
+      *    FUNCTION :  COMPUTE THE AVERAGE RESPONSE TIME FOR THE      * 00003750
+      *                CURRENT BUREAU AND PRINT ITS DETAIL LINE.      * 00003760
+      *                                                               * 00003770
+      *    CALLED BY:  P20000-PRINT-REPORT                            * 00003780
+      *                                                               * 00003790
+      ***************************************************************** 00003800
+                                                                        00003810
+       P20100-PRINT-BUREAU-LINE.                                        00003820
+                                                                        00003830
+           IF WS-BS-REQUEST-COUNT (WS-BS-NDX) = ZEROES                  00003840
+               MOVE ZEROES TO WS-BS-AVERAGE-SECONDS                     00003850
+           ELSE                                                         00003860
+               COMPUTE WS-BS-AVERAGE-SECONDS ROUNDED =                  00003870
+                   WS-BS-TOTAL-SECONDS (WS-BS-NDX) /                    00003880
+                   WS-BS-REQUEST-COUNT (WS-BS-NDX).                     00003890
+                                                                        00003900
+           MOVE WS-BS-BUREAU (WS-BS-NDX)        TO WS-DL-SLA-BUREAU.    00003910
+           MOVE WS-BS-REQUEST-COUNT (WS-BS-NDX) TO WS-DL-SLA-REQ-CNT.   00003920
+           MOVE WS-BS-AVERAGE-SECONDS           TO WS-DL-SLA-AVG-SECS.  00003930
+           MOVE WS-BS-WORST-SECONDS (WS-BS-NDX) TO WS-DL-SLA-WORST-SECS.00003940
+           MOVE WS-BS-TIMEOUT-COUNT (WS-BS-NDX)                         00003945
+                                     TO WS-DL-SLA-TIMEOUT-CNT.          00003950
+                                                                        00003960
+           DISPLAY WS-DL-SLA-DETAIL.                                    00003970
+                                                                        00003980
+       P20100-EXIT.                                                     00003990
+           EXIT.                                                        00004000
+           EJECT                                                        00004010
