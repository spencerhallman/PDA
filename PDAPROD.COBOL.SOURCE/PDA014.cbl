@@ -35,6 +35,7 @@
       *                                                               *
       *             USERID         (DB2 TABLE)               - READ   *
       *             PURCHASE_TYPE  (DB2 TABLE)               - READ   *
+      *             SHIPPER        (DB2 TABLE)               - READ   *
       *                                                               *
       *                                                               *
       * TRANSACTIONS GENERATED: NONE                                  *
@@ -69,6 +70,11 @@
       *                                   VISIBLE FOR SCENARIO 1,     *
       *                                   ABEND ASRA                  *
       *                                                               *
+      *  08/08/26   R. MCALLEN            ADDED SHIPPER/CARRIER NAME  *
+      *                                   LOOKUP (NEW SHIPPER TABLE,  *
+      *                                   DB2) RETURNED IN THE        *
+      *                                   COMMAREA WORKAREA           *
+      *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *****************************************************************
@@ -224,6 +230,16 @@
 
            EJECT
 
+      *****************************************************************
+      *    SHIPPER TABLE             (SHIPPER)        DCLGEN DSHIPPER*
+      *****************************************************************
+
+           EXEC SQL
+                INCLUDE DSHIPPER
+           END-EXEC.
+
+           EJECT
+
 
       *****************************************************************
       *    MISCELLANEOUS FILE DEFINITIONS                             *
@@ -287,6 +303,11 @@
                                        PIC 9(03).
                10  WPCW-ORDER-PURCHASE-TYPE-DESC
                                        PIC X(32).
+           05  WPCW-ORDER-SHIPPER-INFO.
+               10  WPCW-ORDER-SHIPPER-NUMBER
+                                       PIC 9(10).
+               10  WPCW-ORDER-CARRIER-NAME
+                                       PIC X(30).
 
            05  WPCW-ERROR-INFORMATION.
                10  WPCW-ERROR-SW       PIC X(01).
@@ -843,7 +864,13 @@ PWB423                 UNTIL WCSA-CAT-INDEX >  WCSA-CATEGORY-MAX.
            MOVE ORDER-CUSTOMER-KEY     TO WMF-CUSTOMER-KEY.
 
            IF PC-ACTIVE-SCENARIO(1)    =  'Y'
-               MOVE 99999              TO WMF-CUSTOMER-PREFIX.
+               MOVE 99999              TO WMF-CUSTOMER-PREFIX
+               IF PC-SCENARIO-COUNTDOWN(1) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(1)
+                   IF PC-SCENARIO-COUNTDOWN(1) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(1)
+                   END-IF
+               END-IF.
 
            PERFORM  P02200-READ-CUSTOMER
                THRU P02200-READ-CUSTOMER-EXIT.
@@ -1042,6 +1069,34 @@ PWB423        THRU P20000-CHECK-ORDER-AGE-EXIT.
                GO TO P02500-FORMAT-ORDER-INFO-EXIT.
 
 
+      *****************************************************************
+      *    FORMAT SHIPPER / CARRIER INFORMATION                       *
+      *****************************************************************
+
+           MOVE ORDER-SHIPPER-NUMBER  TO  WPCW-ORDER-SHIPPER-NUMBER.
+
+           IF ORDER-SHIPPER-NUMBER    =   ZEROES
+               MOVE SPACES            TO  WPCW-ORDER-CARRIER-NAME
+           ELSE
+               MOVE ORDER-SHIPPER-NUMBER
+                                       TO  SHIPPER-NUMBER
+
+               PERFORM  P02900-GET-CARRIER-DESC
+                   THRU P02900-GET-CARRIER-DESC-EXIT
+
+               IF SQLCODE  =  ZEROES
+                   MOVE SHIPPER-CARRIER-NAME
+                                    TO  WPCW-ORDER-CARRIER-NAME
+               ELSE
+               IF SQLCODE  =  +100
+                   MOVE 'NOT FOUND'  TO  WPCW-ORDER-CARRIER-NAME
+               ELSE
+                   GO TO P02500-FORMAT-ORDER-INFO-EXIT
+               END-IF
+               END-IF
+           END-IF.
+
+
        P02500-FORMAT-ORDER-INFO-EXIT.
            EXIT.
            EJECT
@@ -1096,6 +1151,51 @@ PWB423        THRU P20000-CHECK-ORDER-AGE-EXIT.
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P02900-GET-CARRIER-DESC                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO OBTAIN THE CARRIER NAME USING THE   *
+      *                SHIPPER NUMBER RESIDING IN THE ORDER ROOT      *
+      *                SEGMENT                                        *
+      *                                                               *
+      *                SHIPPER IS A DB2 TABLE                         *
+      *                                                               *
+      *                                                               *
+      *    CALLED BY:  P02500-FORMAT-ORDER-INFO                       *
+      *                                                               *
+      *****************************************************************
+
+       P02900-GET-CARRIER-DESC.
+
+
+           EXEC SQL SELECT    CARRIER_NAME
+
+                    INTO      :SHIPPER-CARRIER-NAME
+
+                    FROM      SHIPPER
+
+                    WHERE     SHIPPER_NUMBER = :SHIPPER-NUMBER
+           END-EXEC.
+
+
+           IF SQLCODE                  =  ZEROES   OR  +100
+               NEXT SENTENCE
+           ELSE
+               MOVE 'Y'                TO WS-ERROR-FOUND-SW
+               MOVE '7'                TO WPCW-ERROR-SW
+               MOVE 'PDA014'           TO WPCW-PROGRAM-ID
+               MOVE 'P02900'           TO WPCW-PARAGRAPH
+               MOVE SQLCODE            TO WPCW-SQLCODE
+               MOVE 'SELECT FROM SHIPPER'
+                                       TO WPCW-COMMAND
+               GO TO P02900-GET-CARRIER-DESC-EXIT.
+
+
+       P02900-GET-CARRIER-DESC-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P20000-CHECK-ORDER-AGE                         *
@@ -1134,6 +1234,12 @@ PWB423     MOVE WMF-DATE-DD            TO PDAS01-OD-DAY.                PWB423
 
            IF PC-ACTIVE-SCENARIO(13) = 'Y'
                CALL WS-PDAS02 USING PDAS01-PARMS
+               IF PC-SCENARIO-COUNTDOWN(13) > 0
+                   SUBTRACT 1 FROM PC-SCENARIO-COUNTDOWN(13)
+                   IF PC-SCENARIO-COUNTDOWN(13) = 0
+                       MOVE SPACES TO PC-ACTIVE-SCENARIO(13)
+                   END-IF
+               END-IF
            ELSE
                CALL 'PDAS01' USING PDAS01-PARMS
            END-IF.
