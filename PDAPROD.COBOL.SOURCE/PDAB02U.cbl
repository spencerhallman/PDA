@@ -39,6 +39,11 @@
       *                                                               * 00210000
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00220000
       *  --------   --------------------  --------------------------  * 00230000
+      *  08/08/26   R. MCALLEN             LOAD SUPPLIER.CURRENCY-CODE* 00231000
+      *                                   AND AFF-SUPP.CURRENCY-CODE  * 00231100
+      *                                   (NEW COLUMN), DEFAULT 'USD' * 00231200
+      *                                   WHEN NOT SUPPLIED BY INPUT  * 00231300
+      *                                                               * 00231400
       *  12/14/05   PAUL BARON            ELIMINATE USE OF FIELD      * 00240000
       *                                   CUSTOMER-TOTAL-DOLLAR-AMT-R * 00250000
       *                                                               * 00283000
@@ -192,11 +197,11 @@
        01  INPUT-REPORT-ORDER-REC      PIC X(256).                      01170900
            EJECT                                                        01171000
        FD  VSAM-CUSTOMER                                                01172000
-           RECORD CONTAINS 733 CHARACTERS.                              01173000
+           RECORD CONTAINS 734 CHARACTERS.                              01173000
                                                                         01174000
            COPY VCUSTOMR.                                               01175000
        FD  VSAM-AFF-CUSTOMER                                            01176000
-           RECORD CONTAINS 733 CHARACTERS.                              01177000
+           RECORD CONTAINS 742 CHARACTERS.                              01177000
                                                                         01178000
            COPY VAFFCUST.                                               01179000
        FD  VSAM-REPORT-ORDER                                            01180000
@@ -287,6 +292,9 @@
            03  WS-ORDER-TOT            PIC S9(5) VALUE +0       COMP-3. 01787000
            03  WS-ORDER-ITEM-OUT       PIC S9(5) VALUE +0       COMP-3. 01788000
            03  WS-ORDER-ITEM-TOT       PIC S9(5) VALUE +0       COMP-3. 01789000
+           03  WS-CAT-SUB              PIC S9(4) VALUE +0       COMP.   01789100
+           03  WS-SUBCAT-SUB           PIC S9(4) VALUE +0       COMP.   01789200
+           03  WS-ZIP-SUB              PIC S9(4) VALUE +0       COMP.   01789300
            03  WS-USERID               PIC X(5)  VALUE SPACES.          01790000
            03  WS-DATE.                                                 01800000
                05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          01810000
@@ -419,6 +427,28 @@
               INCLUDE DORDLOG                                           03053000
            END-EXEC.                                                    03054000
            EJECT                                                        03055000
+           EXEC SQL                                                     03055100
+              INCLUDE DCATGY                                            03055200
+           END-EXEC.                                                    03055300
+           EJECT                                                        03055400
+      ***************************************************************** 03055500
+      *    PDA STANDARD CATEGORY / SUB-CATEGORY FOR THE APPLICATION    * 03055600
+      *    (SOURCE DATA FOR THE ONE-TIME LOAD OF DB2 TABLE CATEGORY)   * 03055700
+      ***************************************************************** 03055800
+                                                                        03055900
+           COPY PDACATGY.                                               03056000
+           EJECT                                                        03056100
+           EXEC SQL                                                     03056200
+              INCLUDE DZIPCODE                                          03056300
+           END-EXEC.                                                    03056400
+           EJECT                                                        03056500
+      ***************************************************************** 03056600
+      *    PDA STARTER ZIP CODE / STATE / CITY LIST                    * 03056700
+      *    (SOURCE DATA FOR THE ONE-TIME LOAD OF DB2 TABLE ZIP_CODE)   * 03056800
+      ***************************************************************** 03056900
+                                                                        03057000
+           COPY PDAZIPCD.                                               03057100
+           EJECT                                                        03057200
       ***************************************************************** 03056000
       *    IMS SSA AREAS                                              * 03057000
       ***************************************************************** 03058000
@@ -633,6 +663,14 @@
            MOVE SPACES TO WS-USERID.                                    04830300
                                                                         04830400
       *    DISPLAY WS-DL-SPACER.                                        04830500
+                                                                        04830410
+           PERFORM P86000-LOAD-CATEGORY THRU P86000-EXIT.                04830420
+                                                                        04830430
+      *    DISPLAY WS-DL-SPACER.                                        04830440
+
+           PERFORM P87000-LOAD-ZIP-CODE THRU P87000-EXIT.                04830450
+
+      *    DISPLAY WS-DL-SPACER.                                        04830460
       *    DISPLAY WS-DL-ASTERISK.                                      04830600
                                                                         04830700
            CLOSE INPUT-CUSTOMER                                         04830800
@@ -932,6 +970,10 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                    MOVE PDA-DATA-010 TO WS-CHARACTER                    07220000
                    PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      07230000
                    MOVE WS-NUMERIC TO ITEM-DIAMETER                     07240000
+               WHEN PDA-FIELD-NAME = 'ITEM.DESCRIPTION'                 07241000
+                   MOVE PDA-DATA-128 TO ITEM-DESCRIPTION                07242000
+               WHEN PDA-FIELD-NAME = 'ITEM.UNIT-OF-MEASURE'             07243000
+                   MOVE PDA-DATA-005 TO ITEM-UNIT-OF-MEASURE            07244000
                WHEN OTHER                                               07250000
                    MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     07260000
                    MOVE 'P20000' TO WPBE-PARAGRAPH                      07270000
@@ -965,7 +1007,9 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       SUB_CATEGORY_NAME,                                07550000
                       NAME,                                             07560000
                       LENGTH,                                           07570000
-                      DIAMETER)                                         07580000
+                      DIAMETER,                                         07571000
+                      UNIT_OF_MEASURE,                                  07573000
+                      DESCRIPTION)                                      07572000
                VALUES                                                   07590000
                      (:ITEM-PREFIX,                                     07600000
                       :ITEM-NUMBER,                                     07610000
@@ -973,7 +1017,9 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       :ITEM-SUB-CATEGORY-NAME,                          07630000
                       :ITEM-NAME,                                       07640000
                       :ITEM-LENGTH,                                     07650000
-                      :ITEM-DIAMETER)                                   07660000
+                      :ITEM-DIAMETER,                                   07651000
+                      :ITEM-UNIT-OF-MEASURE,                            07653000
+                      :ITEM-DESCRIPTION)                                07652000
            END-EXEC.                                                    07670000
                                                                         07680000
            IF SQLCODE NOT = +0                                          07690000
@@ -1038,6 +1084,7 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                WHEN PDA-FIELD-NAME = 'SUPPLIER.PREFIX'                  08280000
                    MOVE PDA-DATA-005 TO SUPPLIER-PREFIX                 08290000
                                         WS-EA-PREFIX                    08300000
+                   MOVE 'USD' TO SUPPLIER-CURRENCY-CODE                 08301000
                    IF PDA-DATA-005 NOT = WS-USERID                      08310000
                        IF WS-USERID = SPACES                            08320000
                            MOVE PDA-DATA-005 TO WS-USERID               08330000
@@ -1069,6 +1116,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                WHEN PDA-FIELD-NAME = 'SUPPLIER.EMAIL-ADDRESS'           08590000
                    MOVE PDA-DATA-128 TO WS-EA-EMAIL-ADDRESS             08600000
                    MOVE WS-EMAIL-ADDRESS TO SUPPLIER-EMAIL-ADDRESS      08610000
+               WHEN PDA-FIELD-NAME = 'SUPPLIER.CURRENCY-CODE'           08611000
+                   MOVE PDA-DATA-003 TO SUPPLIER-CURRENCY-CODE          08612000
                WHEN OTHER                                               08620000
                    MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     08630000
                    MOVE 'P30000' TO WPBE-PARAGRAPH                      08640000
@@ -1104,7 +1153,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       CITY,                                             08940000
                       STATE,                                            08950000
                       POSTAL_CODE,                                      08960000
-                      EMAIL_ADDRESS)                                    08970000
+                      EMAIL_ADDRESS,                                    08970000
+                      CURRENCY_CODE)                                    08971000
                VALUES                                                   08980000
                      (:SUPPLIER-PREFIX,                                 08990000
                       :SUPPLIER-SUPPLIER-ID,                            09000000
@@ -1114,7 +1164,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       :SUPPLIER-CITY,                                   09040000
                       :SUPPLIER-STATE,                                  09050000
                       :SUPPLIER-POSTAL-CODE,                            09060000
-                      :SUPPLIER-EMAIL-ADDRESS)                          09070000
+                      :SUPPLIER-EMAIL-ADDRESS,                          09070000
+                      :SUPPLIER-CURRENCY-CODE)                          09071000
            END-EXEC.                                                    09080000
                                                                         09090000
            IF SQLCODE NOT = +0                                          09100000
@@ -1208,6 +1259,14 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                    MOVE PDA-DATA-010 TO WS-CHARACTER                    09980000
                    PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      09990000
                    MOVE WS-NUMERIC TO ITEM-SUPPLIER-UNIT-PRICE          10000000
+               WHEN PDA-FIELD-NAME = 'ITEM-SUPPLIER.MIN-ORDER-QTY'      10001000
+                   MOVE PDA-DATA-009 TO WS-CHARACTER                    10002000
+                   PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      10003000
+                   MOVE WS-NUMERIC TO ITEM-SUPPLIER-MIN-ORDER-QTY       10004000
+               WHEN PDA-FIELD-NAME = 'ITEM-SUPPLIER.REORDER-POINT'      10005000
+                   MOVE PDA-DATA-009 TO WS-CHARACTER                    10006000
+                   PERFORM P90000-CONVERT-NUMERIC THRU P90000-EXIT      10007000
+                   MOVE WS-NUMERIC TO ITEM-SUPPLIER-REORDER-POINT       10008000
                WHEN OTHER                                               10010000
                    MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                     10020000
                    MOVE 'P40000' TO WPBE-PARAGRAPH                      10030000
@@ -1240,14 +1299,18 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       SUPPLIER_PREFIX,                                  10300000
                       SUPPLIER_ID,                                      10310000
                       QUANTITY_ON_HAND,                                 10320000
-                      UNIT_PRICE)                                       10330000
+                      UNIT_PRICE,                                       10330000
+                      MIN_ORDER_QTY,                                    10331000
+                      REORDER_POINT)                                    10332000
                VALUES                                                   10340000
                      (:ITEM-SUPPLIER-ITEM-PREFIX,                       10350000
                       :ITEM-SUPPLIER-ITEM-NUMBER,                       10360000
                       :ITEM-SUPPLIER-SUPPLIER-PREFIX,                   10370000
                       :ITEM-SUPPLIER-SUPPLIER-ID,                       10380000
                       :ITEM-SUPPLIER-QUANTITY-ON-HAND,                  10390000
-                      :ITEM-SUPPLIER-UNIT-PRICE)                        10400000
+                      :ITEM-SUPPLIER-UNIT-PRICE,                        10400000
+                      :ITEM-SUPPLIER-MIN-ORDER-QTY,                     10401000
+                      :ITEM-SUPPLIER-REORDER-POINT)                     10402000
            END-EXEC.                                                    10410000
                                                                         10420000
            EVALUATE TRUE                                                10430000
@@ -1932,6 +1995,7 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
              WHEN PDA-FIELD-NAME = 'SUPPLIER.PREFIX'                    14196900
                MOVE PDA-DATA-005 TO AFF-SUPP-PREFIX                     14197000
                                     WS-EA-PREFIX                        14197100
+               MOVE 'USD' TO AFF-SUPP-CURRENCY-CODE                     14197110
                IF PDA-DATA-005 NOT = WS-USERID                          14197200
                  IF WS-USERID = SPACES                                  14197300
                    MOVE PDA-DATA-005 TO WS-USERID                       14197400
@@ -1963,6 +2027,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
              WHEN PDA-FIELD-NAME = 'SUPPLIER.EMAIL-ADDRESS'             14200000
                MOVE PDA-DATA-128 TO WS-EA-EMAIL-ADDRESS                 14200100
                MOVE WS-EMAIL-ADDRESS TO AFF-SUPP-EMAIL-ADDRESS          14200200
+             WHEN PDA-FIELD-NAME = 'SUPPLIER.CURRENCY-CODE'             14200210
+               MOVE PDA-DATA-003 TO AFF-SUPP-CURRENCY-CODE              14200220
              WHEN OTHER                                                 14200300
                MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                         14200400
                MOVE 'P80000' TO WPBE-PARAGRAPH                          14200500
@@ -1998,7 +2064,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       CITY,                                             14203500
                       STATE,                                            14203600
                       POSTAL_CODE,                                      14203700
-                      EMAIL_ADDRESS)                                    14203800
+                      EMAIL_ADDRESS,                                    14203800
+                      CURRENCY_CODE)                                    14203810
                VALUES                                                   14203900
                      (:AFF-SUPP-PREFIX,                                 14204000
                       :AFF-SUPP-SUPPLIER-ID,                            14204100
@@ -2008,7 +2075,8 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
                       :AFF-SUPP-CITY,                                   14204500
                       :AFF-SUPP-STATE,                                  14204600
                       :AFF-SUPP-POSTAL-CODE,                            14204700
-                      :AFF-SUPP-EMAIL-ADDRESS)                          14204800
+                      :AFF-SUPP-EMAIL-ADDRESS,                          14204800
+                      :AFF-SUPP-CURRENCY-CODE)                          14204810
            END-EXEC.                                                    14204900
                                                                         14205000
            IF SQLCODE NOT = +0                                          14205100
@@ -2139,6 +2207,169 @@ PWB416             MOVE 'TRN-91' TO CUSTOMER-TOTAL-DOLLAR-AMT-GRP       05840000
        P85000-EXIT.                                                     14217600
            EXIT.                                                        14217700
            EJECT                                                        14217800
+      ***************************************************************** 14217810
+      *                                                               * 14217820
+      *    PARAGRAPH:  P86000-LOAD-CATEGORY                           * 14217830
+      *                                                               * 14217840
+      *    FUNCTION :  ROUTINE TO LOAD THE DB2 CATEGORY TABLE FROM    * 14217850
+      *                THE STANDARD CATEGORY / SUB-CATEGORY COPYBOOK  * 14217860
+      *                ARRAY (PDACATGY), WHICH REMAINS THE SOURCE OF * 14217870
+      *                THE CATEGORY LIST SHIPPED WITH THE APPLICATION* 14217880
+      *                                                               * 14217890
+      *    CALLED BY:  P00000-MAINLINE                                * 14217900
+      *                                                               * 14217910
+      ***************************************************************** 14217920
+                                                                        14217930
+       P86000-LOAD-CATEGORY.                                            14217940
+                                                                        14217950
+           EXEC SQL                                                     14217960
+               DELETE FROM CATEGORY                                     14217970
+           END-EXEC.                                                    14217980
+                                                                        14217990
+           PERFORM P86050-LOAD-ONE-CATEGORY THRU P86050-EXIT            14218000
+               VARYING WS-CAT-SUB FROM +1 BY +1                         14218010
+                   UNTIL WS-CAT-SUB > PDA-CATEGORY-MAX.                 14218020
+                                                                        14218030
+       P86000-EXIT.                                                     14218040
+           EXIT.                                                        14218050
+           EJECT                                                        14218060
+      ***************************************************************** 14218070
+      *                                                               * 14218080
+      *    PARAGRAPH:  P86050-LOAD-ONE-CATEGORY                       * 14218090
+      *                                                               * 14218100
+      *    FUNCTION :  ROUTINE TO DRIVE THE SUB-CATEGORY INSERTS FOR  * 14218110
+      *                ONE CATEGORY ENTRY OF PDA-CATEGORY-ARRAY       * 14218120
+      *                                                               * 14218130
+      *    CALLED BY:  P86000-LOAD-CATEGORY                           * 14218140
+      *                                                               * 14218150
+      ***************************************************************** 14218160
+                                                                        14218170
+       P86050-LOAD-ONE-CATEGORY.                                        14218180
+                                                                        14218190
+           IF PCAR-CATEGORY (WS-CAT-SUB) = SPACES                       14218200
+               GO TO P86050-EXIT.                                       14218210
+                                                                        14218220
+           PERFORM P86100-INSERT-CATEGORY THRU P86100-EXIT              14218230
+               VARYING WS-SUBCAT-SUB FROM +1 BY +1                      14218240
+                   UNTIL WS-SUBCAT-SUB >                                14218250
+                       PCAR-SUB-CATEGORY-COUNT (WS-CAT-SUB).            14218260
+                                                                        14218270
+       P86050-EXIT.                                                     14218280
+           EXIT.                                                        14218290
+           EJECT                                                        14218300
+      ***************************************************************** 14218310
+      *                                                               * 14218320
+      *    PARAGRAPH:  P86100-INSERT-CATEGORY                         * 14218330
+      *                                                               * 14218340
+      *    FUNCTION :  ROUTINE TO INSERT ONE CATEGORY / SUB-CATEGORY  * 14218350
+      *                COMBINATION TO THE CATEGORY TABLE              * 14218360
+      *                                                               * 14218370
+      *    CALLED BY:  P86050-LOAD-ONE-CATEGORY                       * 14218380
+      *                                                               * 14218390
+      ***************************************************************** 14218400
+                                                                        14218410
+       P86100-INSERT-CATEGORY.                                          14218420
+                                                                        14218430
+           MOVE PCAR-CATEGORY (WS-CAT-SUB)     TO CATEGORY-NAME.        14218440
+           MOVE PCAR-SUB-CATEGORY (WS-CAT-SUB, WS-SUBCAT-SUB)           14218450
+                                                TO CATEGORY-SUB-CATEGORY-NAME. 14218460
+           MOVE WS-CAT-SUB                     TO CATEGORY-CATEGORY-SEQ. 14218470
+           MOVE WS-SUBCAT-SUB                  TO CATEGORY-SUB-CATEGORY-SEQ. 14218480
+                                                                        14218490
+           EXEC SQL                                                     14218500
+               INSERT                                                   14218510
+               INTO   CATEGORY                                          14218520
+                     (CATEGORY_NAME,                                    14218530
+                      SUB_CATEGORY_NAME,                                14218540
+                      CATEGORY_SEQ,                                     14218550
+                      SUB_CATEGORY_SEQ)                                 14218560
+               VALUES                                                   14218570
+                     (:CATEGORY-NAME,                                   14218580
+                      :CATEGORY-SUB-CATEGORY-NAME,                      14218590
+                      :CATEGORY-CATEGORY-SEQ,                           14218600
+                      :CATEGORY-SUB-CATEGORY-SEQ)                       14218610
+           END-EXEC.                                                    14218620
+                                                                        14218630
+           IF SQLCODE NOT = +0                                          14218640
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          14218650
+               MOVE 'PDAB02U' TO WPDE-PROGRAM-ID                        14218660
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         14218670
+               MOVE 'INSERT TO CATEGORY TABLE' TO WPDE-FUNCTION         14218680
+               MOVE 'P86100' TO WPDE-PARAGRAPH                          14218690
+               MOVE CATEGORY TO PDA-INPUT-FORMAT                        14218700
+               PERFORM P99999-ABEND THRU P99999-EXIT                    14218710
+           END-IF.                                                      14218720
+                                                                        14218730
+       P86100-EXIT.                                                     14218740
+           EXIT.                                                        14218750
+           EJECT                                                        14218760
+      ***************************************************************** 14218770
+      *                                                               * 14218780
+      *    PARAGRAPH:  P87000-LOAD-ZIP-CODE                           * 14218790
+      *                                                               * 14218800
+      *    FUNCTION :  ROUTINE TO LOAD THE DB2 ZIP_CODE TABLE FROM     * 14218810
+      *                THE STARTER ZIP CODE / STATE / CITY COPYBOOK    * 14218820
+      *                ARRAY (PDAZIPCD)                                * 14218830
+      *                                                               * 14218840
+      *    CALLED BY:  P00000-MAINLINE                                * 14218850
+      *                                                               * 14218860
+      ***************************************************************** 14218870
+                                                                        14218880
+       P87000-LOAD-ZIP-CODE.                                            14218890
+                                                                        14218900
+           EXEC SQL                                                     14218910
+               DELETE FROM ZIP_CODE                                     14218920
+           END-EXEC.                                                    14218930
+                                                                        14218940
+           PERFORM P87100-INSERT-ZIP-CODE THRU P87100-EXIT              14218950
+               VARYING WS-ZIP-SUB FROM +1 BY +1                         14218960
+                   UNTIL WS-ZIP-SUB > PDA-ZIP-CODE-MAX.                  14218970
+                                                                        14218980
+       P87000-EXIT.                                                     14218990
+           EXIT.                                                        14219000
+           EJECT                                                        14219010
+      ***************************************************************** 14219020
+      *                                                               * 14219030
+      *    PARAGRAPH:  P87100-INSERT-ZIP-CODE                         * 14219040
+      *                                                               * 14219050
+      *    FUNCTION :  ROUTINE TO INSERT ONE ZIP CODE / STATE / CITY   * 14219060
+      *                COMBINATION TO THE ZIP_CODE TABLE               * 14219070
+      *                                                               * 14219080
+      *    CALLED BY:  P87000-LOAD-ZIP-CODE                           * 14219090
+      *                                                               * 14219100
+      ***************************************************************** 14219110
+                                                                        14219120
+       P87100-INSERT-ZIP-CODE.                                          14219130
+                                                                        14219140
+           MOVE PZCR-ZIP-CODE (WS-ZIP-SUB)     TO ZIP-CODE-ZIP-CODE.    14219150
+           MOVE PZCR-STATE (WS-ZIP-SUB)         TO ZIP-CODE-STATE.      14219160
+           MOVE PZCR-CITY (WS-ZIP-SUB)          TO ZIP-CODE-CITY.       14219170
+                                                                        14219180
+           EXEC SQL                                                     14219190
+               INSERT                                                   14219200
+               INTO   ZIP_CODE                                          14219210
+                     (ZIP_CODE,                                         14219220
+                      STATE,                                            14219230
+                      CITY)                                             14219240
+               VALUES                                                   14219250
+                     (:ZIP-CODE-ZIP-CODE,                               14219260
+                      :ZIP-CODE-STATE,                                  14219270
+                      :ZIP-CODE-CITY)                                   14219280
+           END-EXEC.                                                    14219290
+                                                                        14219300
+           IF SQLCODE NOT = +0                                          14219310
+               MOVE 'DB2' TO WS-PDA-ERROR-TYPE                          14219320
+               MOVE 'PDAB02U' TO WPDE-PROGRAM-ID                        14219330
+               MOVE SQLCODE TO WPDE-DB2-SQLCODE                         14219340
+               MOVE 'INSERT TO ZIP_CODE TABLE' TO WPDE-FUNCTION         14219350
+               MOVE 'P87100' TO WPDE-PARAGRAPH                          14219360
+               MOVE ZIP-CODE TO PDA-INPUT-FORMAT                        14219370
+               PERFORM P99999-ABEND THRU P99999-EXIT                    14219380
+           END-IF.                                                      14219390
+                                                                        14219400
+       P87100-EXIT.                                                     14219410
+           EXIT.                                                        14219420
+           EJECT                                                        14219430
       ***************************************************************** 14217900
       *                                                               * 14218000
       *    PARAGRAPH:  P90000-CONVERT-NUMERIC                         * 14218100
