@@ -11,7 +11,12 @@
       * FUNCTION:   PROGRAM PDA112 IS THE IMS/DC PRODUCT DEMONSTRATION*
       *             APPLICATION BROWSE SUBMITTED ORDERS PROGRAM. THE  *
       *             ORDER SCREEN DISPLAYS A SCROLLABLE LIST OF ALL    *
-      *             ORDERS FOR A PARTICULAR USER.                     *
+      *             ORDERS FOR A PARTICULAR USER.  THE OPERATOR MAY   *
+      *             ALSO ENTER AN OPTIONAL FROM/TO ORDER DATE RANGE   *
+      *             (YYMMDD) TO NARROW THE LIST TO ORDERS PLACED      *
+      *             WITHIN THAT WINDOW.  THE LIST RESTARTS FROM THE   *
+      *             BEGINNING OF THE ORDER DATABASE EACH TIME THE     *
+      *             DATE RANGE CHANGES.                               *
       *                                                               *
       *                                                               *
       * FILES   :   ORDER DATABASE (ORDER2DB)   - IMS (READ ONLY)     *
@@ -36,7 +41,10 @@
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          *
       *  --------   --------------------  --------------------------  *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
-      *                                                               *
+      *  08/09/26   R. MCALLEN            ADDED PDA112-DATE-FROM/     *
+      *                                   PDA112-DATE-TO OPTIONAL     *
+      *                                   ORDER DATE RANGE FILTER     *
+      *                                   (YYMMDD)                    *
       *                                                               *
       *****************************************************************
 
@@ -94,6 +102,10 @@
            05  WS-MORE-SEGMENTS-SW     PIC X(01)             VALUE 'Y'.
                88  MORE-SEGMENTS                             VALUE 'Y'.
                88  NO-MORE-SEGMENTS                          VALUE 'N'.
+
+           05  WS-DATE-FILTER-SKIP-SW  PIC X(01)             VALUE 'N'.
+               88  DATE-FILTER-SKIP                          VALUE 'Y'.
+               88  DATE-FILTER-KEEP                          VALUE 'N'.
            EJECT
 
       *****************************************************************
@@ -246,6 +258,10 @@
                                        PIC X(08).
               10 PDA112-SAVAREA-ORDERNBR
                                        PIC X(10).
+              10 PDA112-SAVAREA-DATEFROM
+                                       PIC X(06).
+              10 PDA112-SAVAREA-DATETO
+                                       PIC X(06).
            05 PDA112-ORDER-LINES       OCCURS 5 TIMES.
               10 PDA112-SELCODE-ATTR.
                   15 PDA112-SELCODE-ATTR1
@@ -275,6 +291,8 @@
               10 PDA112-CUSTOMER-NAME  PIC X(64).
            05 PDA112-SCREEN-MESSAGE    PIC X(79).
            05 PDA112-SMESSAGE          PIC X(79).
+           05 PDA112-DATE-FROM         PIC X(06).
+           05 PDA112-DATE-TO           PIC X(06).
            EJECT
 
       *****************************************************************
@@ -806,6 +824,25 @@
                GO TO P03000-EDIT-PROCESS-EXIT.
 
 
+      *****************************************************************
+      *    IF THE ORDER DATE RANGE FILTER HAS CHANGED, RESTART THE    *
+      *    SCROLLABLE LIST FROM THE BEGINNING OF THE ORDER DATABASE   *
+      *    USING THE NEW RANGE                                        *
+      *****************************************************************
+
+           IF PDA112-DATE-FROM         NOT = PDA112-SAVAREA-DATEFROM
+              OR
+              PDA112-DATE-TO           NOT = PDA112-SAVAREA-DATETO
+               MOVE PDA112-DATE-FROM   TO PDA112-SAVAREA-DATEFROM
+               MOVE PDA112-DATE-TO     TO PDA112-SAVAREA-DATETO
+               MOVE 1                  TO WMF-ORDER-NUMBER-R
+               PERFORM  P07000-SCROLL-FORWARD
+                   THRU P07000-SCROLL-FORWARD-EXIT
+               GO TO P03000-EDIT-PROCESS-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF ENTER KEY PROCESS SCREEN, ELSE PROCESS PFKEY FUNCTION   *
       *****************************************************************
@@ -1355,6 +1392,28 @@
                    GO TO P06200-PROCESS-ORDERS-EXIT.
 
 
+      *****************************************************************
+      *    IF AN ORDER DATE RANGE FILTER IS ACTIVE, BYPASS THIS ORDER *
+      *    WITHOUT DISPLAYING IT AND CONTINUE THE SCROLL              *
+      *****************************************************************
+
+           PERFORM  P69300-TEST-DATE-FILTER
+               THRU P69300-TEST-DATE-FILTER-EXIT.
+
+           IF DATE-FILTER-SKIP
+               SUBTRACT 1          FROM WMF-ORDER-NUMBER-R
+               IF WMF-ORDER-NUMBER-R < 1
+                   MOVE 'Y'        TO WS-PROCESS-COMPLETE-SW
+                   MOVE 'Y'        TO WS-TOP-OF-DATA-SW
+               ELSE
+                   MOVE WMF-ORDER-NUMBER
+                                   TO ORDER-QUAL-NUMBER
+                   PERFORM  P78000-GU-ORDER
+                       THRU P78000-GU-ORDER-EXIT
+               END-IF
+               GO TO P06200-PROCESS-ORDERS-EXIT.
+
+
       *****************************************************************
       *    FORMAT ORDER INFORMATION TO SCREEN                         *
       *****************************************************************
@@ -1572,6 +1631,19 @@
                MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
                GO TO P07200-PROCESS-ORDERS-EXIT.
 
+      *****************************************************************
+      *    IF AN ORDER DATE RANGE FILTER IS ACTIVE, BYPASS THIS ORDER *
+      *    WITHOUT DISPLAYING IT AND CONTINUE THE SCROLL              *
+      *****************************************************************
+
+           PERFORM  P69300-TEST-DATE-FILTER
+               THRU P69300-TEST-DATE-FILTER-EXIT.
+
+           IF DATE-FILTER-SKIP
+               PERFORM  P78100-GN-ORDER
+                   THRU P78100-GN-ORDER-EXIT
+               GO TO P07200-PROCESS-ORDERS-EXIT.
+
       *****************************************************************
       *    IF SCREEN IS FULL, TERMINATE PROCESS, EXIT                 *
       *****************************************************************
@@ -1742,6 +1814,40 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P69300-TEST-DATE-FILTER                        *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO TEST THE ORDER JUST RETRIEVED       *
+      *                AGAINST THE OPTIONAL FROM/TO ORDER DATE RANGE  *
+      *                FILTER.  SETS DATE-FILTER-SKIP WHEN THE ORDER  *
+      *                FALLS OUTSIDE THE REQUESTED WINDOW             *
+      *                                                               *
+      *    CALLED BY:  P06200-PROCESS-ORDERS                          *
+      *                P07200-PROCESS-ORDERS                          *
+      *                                                               *
+      *****************************************************************
+
+       P69300-TEST-DATE-FILTER.
+
+           MOVE 'N'                    TO WS-DATE-FILTER-SKIP-SW.
+
+           IF PDA112-SAVAREA-DATEFROM  NOT = SPACES AND
+               ORDER-DATE-YYMMDD       <   PDA112-SAVAREA-DATEFROM
+                   MOVE 'Y'            TO WS-DATE-FILTER-SKIP-SW
+           ELSE
+               NEXT SENTENCE.
+
+           IF PDA112-SAVAREA-DATETO    NOT = SPACES AND
+               ORDER-DATE-YYMMDD       >   PDA112-SAVAREA-DATETO
+                   MOVE 'Y'            TO WS-DATE-FILTER-SKIP-SW
+           ELSE
+               NEXT SENTENCE.
+
+       P69300-TEST-DATE-FILTER-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P70000-ERROR-ROUTINE                           *
@@ -2004,6 +2110,10 @@
 
            MOVE SPACES                 TO PDA112-SCREEN-MESSAGE.
 
+           MOVE PDA112-SAVAREA-DATEFROM
+                                       TO PDA112-DATE-FROM.
+           MOVE PDA112-SAVAREA-DATETO  TO PDA112-DATE-TO.
+
        P79200-CLEAR-SCR-FIELDS-EXIT.
            EXIT.
            EJECT
