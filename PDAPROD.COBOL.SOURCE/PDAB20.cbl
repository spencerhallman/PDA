@@ -0,0 +1,671 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. PDAB20.                                              00000020
+      *                                                                 00000030
+      ***************************************************************** 00000040
+      *                 PRODUCT DEMONSTRATION APPLICATION (PDA)       * 00000050
+      *                       COMPUWARE CORPORATION                   * 00000060
+      *                                                               * 00000070
+      * PROGRAM :   PDAB20                                            * 00000080
+      *                                                               * 00000090
+      * FUNCTION:   PROGRAM PDAB20 IS A BATCH PROGRAM THAT READS THE  * 00000100
+      *             ENTIRE VSAM-CUSTOMER FILE AND PRODUCES A RANKED   * 00000110
+      *             TOP-N CUSTOMER REPORT, ONE RANKING BY CUSTOMER-   * 00000120
+      *             TOTAL-DOLLAR-AMT AND ONE RANKING BY CUSTOMER-     * 00000130
+      *             TOTAL-ORDER-COUNT, SO ACCOUNT MANAGEMENT CAN SEE  * 00000140
+      *             WHICH CUSTOMERS DRIVE THE MOST VOLUME WITHOUT     * 00000150
+      *             RUNNING AD HOC QUERIES AGAINST THE CUSTOMER FILE. * 00000160
+      *             N IS SUPPLIED ON A CONTROL CARD.                   * 00000170
+      *                                                               * 00000180
+      * FILES   :   CUSTOMER FILE          -  VSAM KSDS     (INPUT)   * 00000190
+      *             CONTROL CARD           -  SEQUENTIAL    (INPUT)   * 00000200
+      *             TOP CUSTOMER REPORT    -  PRINT         (OUTPUT)  * 00000210
+      *                                                               * 00000220
+      ***************************************************************** 00000230
+      *             PROGRAM CHANGE LOG                                * 00000240
+      *             -------------------                               * 00000250
+      *                                                               * 00000260
+      *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00000270
+      *  --------   --------------------  --------------------------  * 00000280
+      *  08/09/2026 R. MCALLEN            NEW PROGRAM - TOP-N         * 00000290
+      *                                   CUSTOMER-BY-VOLUME REPORT   * 00000300
+      *                                   FROM VSAM-CUSTOMER          * 00000310
+      *                                                               * 00000320
+      ***************************************************************** 00000330
+           EJECT                                                        00000340
+       ENVIRONMENT DIVISION.                                            00000350
+                                                                        00000360
+       INPUT-OUTPUT SECTION.                                            00000370
+                                                                        00000380
+       FILE-CONTROL.                                                    00000390
+                                                                        00000400
+           SELECT CONTROL-CARD        ASSIGN TO ICNTLCRD.               00000410
+                                                                        00000420
+           SELECT TOPCUST-RPT         ASSIGN TO TOPCUSTO.               00000430
+                                                                        00000440
+           SELECT VSAM-CUSTOMER       ASSIGN TO VCUSTOMR                00000450
+                                       ORGANIZATION IS INDEXED          00000460
+                                       ACCESS IS SEQUENTIAL             00000470
+                                       RECORD KEY IS CUSTOMER-KEY       00000480
+                                       FILE STATUS IS WS-CUSTOMR-STATUS.00000490
+           EJECT                                                        00000500
+       DATA DIVISION.                                                   00000510
+                                                                        00000520
+       FILE SECTION.                                                    00000530
+                                                                        00000540
+       FD  CONTROL-CARD                                                 00000550
+           LABEL RECORDS ARE STANDARD                                   00000560
+           RECORDING MODE IS F                                          00000570
+           RECORD CONTAINS 80 CHARACTERS                                00000580
+           BLOCK CONTAINS 0 CHARACTERS.                                 00000590
+                                                                        00000600
+       01  CONTROL-CARD-REC            PIC X(80).                       00000610
+                                                                        00000620
+       FD  TOPCUST-RPT                                                  00000630
+           LABEL RECORDS ARE STANDARD                                   00000640
+           RECORDING MODE IS F                                          00000650
+           RECORD CONTAINS 132 CHARACTERS.                              00000660
+                                                                        00000670
+       01  TOPCUST-RPT-REC              PIC X(132).                     00000680
+                                                                        00000690
+       FD  VSAM-CUSTOMER                                                00000700
+           RECORD CONTAINS 734 CHARACTERS.                              00000710
+                                                                        00000720
+           COPY VCUSTOMR.                                               00000730
+           EJECT                                                        00000740
+       WORKING-STORAGE SECTION.                                         00000750
+                                                                        00000760
+      ***************************************************************** 00000770
+      *    SWITCHES                                                   * 00000780
+      ***************************************************************** 00000790
+                                                                        00000800
+       01  WS-SWITCHES.                                                 00000810
+           05  WS-END-OF-CUSTOMER-SW   PIC X     VALUE 'N'.             00000820
+               88  END-OF-CUSTOMER               VALUE 'Y'.             00000830
+           EJECT                                                        00000840
+      ***************************************************************** 00000850
+      *    MISCELLANEOUS WORK FIELDS                                  * 00000860
+      ***************************************************************** 00000870
+                                                                        00000880
+       01  WS-MISCELLANEOUS-FIELDS.                                     00000890
+           03  WS-RETURN-CODE          PIC 9(4)  VALUE ZEROES   COMP.   00000900
+           03  WS-CUSTOMR-STATUS       PIC XX    VALUE SPACES.          00000910
+               88  CUSTOMER-OK                   VALUE '  ' '00'.       00000920
+               88  CUSTOMER-END-OF-FILE          VALUE '10'.            00000930
+           03  WS-CUSTOMERS-READ       PIC S9(7) VALUE +0       COMP-3. 00000940
+           03  WS-TD-SUB               PIC S9(4) VALUE +0       COMP.   00000950
+           03  WS-TC-SUB               PIC S9(4) VALUE +0       COMP.   00000960
+           03  WS-PRINT-SUB            PIC S9(4) VALUE +0       COMP.   00000970
+           03  WS-DATE.                                                 00000980
+               05  WS-DATE-YEAR        PIC X(4)  VALUE SPACES.          00000990
+               05  WS-DATE-MONTH       PIC XX    VALUE SPACES.          00001000
+               05  WS-DATE-DAY         PIC XX    VALUE SPACES.          00001010
+           EJECT                                                        00001020
+      ***************************************************************** 00001030
+      *    CONTROL CARD AREA - TOP-N COUNT REQUESTED                  * 00001040
+      ***************************************************************** 00001050
+                                                                        00001060
+       01  WS-CONTROL-CARD.                                             00001070
+           03  FILLER                  PIC X(5)  VALUE 'TOPN='.         00001080
+           03  WS-CC-TOPN              PIC 9(3)  VALUE ZEROES.          00001090
+           EJECT                                                        00001100
+      ***************************************************************** 00001110
+      *    TOP-N RANKING CONTROL                                      * 00001120
+      *    WS-TOPN-MAX IS THE TABLE CAPACITY.  WS-TOPN-REQUESTED IS   * 00001130
+      *    THE NUMBER OF ENTRIES ACTUALLY WANTED, TAKEN FROM THE      * 00001140
+      *    CONTROL CARD AND CAPPED AT WS-TOPN-MAX.                    * 00001150
+      ***************************************************************** 00001160
+                                                                        00001170
+       01  WS-TOPN-CONTROL.                                             00001180
+           05  WS-TOPN-MAX             PIC S9(4) COMP VALUE +50.        00001190
+           05  WS-TOPN-REQUESTED       PIC S9(4) COMP VALUE ZEROES.     00001200
+           05  WS-TD-CNT               PIC S9(4) COMP VALUE ZEROES.     00001210
+           05  WS-TC-CNT               PIC S9(4) COMP VALUE ZEROES.     00001220
+           EJECT                                                        00001230
+      ***************************************************************** 00001240
+      *    TOP-N BY DOLLAR TOTAL RANKING TABLE                        * 00001250
+      *    HELD IN DESCENDING CUSTOMER-TOTAL-DOLLAR-AMT SEQUENCE      * 00001260
+      ***************************************************************** 00001270
+                                                                        00001280
+       01  WS-TOPN-DOLLAR-TABLE.                                        00001290
+           05  WS-TD-ENTRY             OCCURS 50 TIMES.                 00001300
+               10  WS-TD-CUSTOMER-ID   PIC X(32) VALUE SPACES.          00001310
+               10  WS-TD-CUSTOMER-NAME PIC X(64) VALUE SPACES.          00001320
+               10  WS-TD-DOLLAR-AMT    PIC S9(9)V9(2)                   00001330
+                                       COMP-3 VALUE ZEROES.             00001340
+               10  WS-TD-ORDER-COUNT   PIC 9(5)  VALUE ZEROES.          00001350
+           EJECT                                                        00001360
+      ***************************************************************** 00001370
+      *    TOP-N BY ORDER COUNT RANKING TABLE                         * 00001380
+      *    HELD IN DESCENDING CUSTOMER-TOTAL-ORDER-COUNT SEQUENCE     * 00001390
+      ***************************************************************** 00001400
+                                                                        00001410
+       01  WS-TOPN-COUNT-TABLE.                                         00001420
+           05  WS-TC-ENTRY             OCCURS 50 TIMES.                 00001430
+               10  WS-TC-CUSTOMER-ID   PIC X(32) VALUE SPACES.          00001440
+               10  WS-TC-CUSTOMER-NAME PIC X(64) VALUE SPACES.          00001450
+               10  WS-TC-ORDER-COUNT   PIC 9(5)  VALUE ZEROES.          00001460
+               10  WS-TC-DOLLAR-AMT    PIC S9(9)V9(2)                   00001470
+                                       COMP-3 VALUE ZEROES.             00001480
+           EJECT                                                        00001490
+      ***************************************************************** 00001500
+      *    PRINT REPORT LINE LAYOUTS                                  * 00001510
+      ***************************************************************** 00001520
+                                                                        00001530
+       01  WS-RPT-TITLE-LINE.                                           00001540
+           05  FILLER                  PIC X(5)  VALUE SPACES.          00001550
+           05  WS-RT-TEXT              PIC X(60) VALUE SPACES.          00001560
+           05  FILLER                  PIC X(67) VALUE SPACES.          00001570
+                                                                        00001580
+       01  WS-RPT-DATE-LINE.                                            00001590
+           05  FILLER                  PIC X(5)  VALUE SPACES.          00001600
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.    00001610
+           05  WS-RD-MONTH             PIC XX    VALUE SPACES.          00001620
+           05  FILLER                  PIC X     VALUE '/'.             00001630
+           05  WS-RD-DAY               PIC XX    VALUE SPACES.          00001640
+           05  FILLER                  PIC X     VALUE '/'.             00001650
+           05  WS-RD-YEAR              PIC X(4)  VALUE SPACES.          00001660
+           05  FILLER                  PIC X(15) VALUE '   TOP-N =    '.00001680
+           05  WS-RD-TOPN              PIC ZZ9.                         00001690
+           05  FILLER                  PIC X(84) VALUE SPACES.          00001700
+                                                                        00001710
+       01  WS-RPT-COL-HDR-LINE.                                         00001720
+           05  FILLER                  PIC X(5)  VALUE SPACES.          00001730
+           05  FILLER                  PIC X(5)  VALUE 'RANK '.         00001740
+           05  FILLER                  PIC X(12) VALUE 'CUSTOMER ID '.  00001750
+           05  FILLER                  PIC X(32) VALUE                  00001760
+               'CUSTOMER NAME                  '.                       00001770
+           05  FILLER                  PIC X(18) VALUE                  00001780
+               'TOTAL DOLLAR AMT  '.                                    00001790
+           05  FILLER                  PIC X(12) VALUE 'ORDER COUNT '.  00001800
+           05  FILLER                  PIC X(48) VALUE SPACES.          00001810
+                                                                        00001820
+       01  WS-RPT-DETAIL-LINE.                                          00001830
+           05  FILLER                  PIC X(5)  VALUE SPACES.          00001840
+           05  WS-DTL-RANK             PIC ZZ9.                         00001850
+           05  FILLER                  PIC X(2)  VALUE SPACES.          00001860
+           05  WS-DTL-CUSTOMER-ID      PIC X(12) VALUE SPACES.          00001870
+           05  WS-DTL-CUSTOMER-NAME    PIC X(32) VALUE SPACES.          00001880
+           05  WS-DTL-DOLLAR-AMT       PIC ZZZ,ZZZ,ZZ9.99.              00001890
+           05  FILLER                  PIC X(2)  VALUE SPACES.          00001900
+           05  WS-DTL-ORDER-COUNT      PIC ZZ,ZZ9.                      00001910
+           05  FILLER                  PIC X(59) VALUE SPACES.          00001920
+                                                                        00001930
+       01  WS-RPT-BLANK-LINE           PIC X(132) VALUE SPACES.         00001940
+           EJECT                                                        00001950
+      ***************************************************************** 00001960
+      *    DISPLAY AREA                                               * 00001970
+      ***************************************************************** 00001980
+                                                                        00001990
+       01  WS-DISPLAY-LINES.                                            00002000
+           03  WS-DL-ASTERISK          PIC X(80) VALUE ALL '*'.         00002010
+           03  WS-DL-BLANK.                                             00002020
+               05  FILLER         PIC X(01) VALUE '*'.                  00002030
+               05  FILLER         PIC X(78) VALUE SPACES.               00002040
+               05  FILLER         PIC X(01) VALUE '*'.                  00002050
+           03  WS-DL-LINE.                                              00002060
+               05  FILLER         PIC X(01) VALUE '*'.                  00002070
+               05  WS-DL-LINE-TEXT                                      00002080
+                                  PIC X(78) VALUE SPACES.               00002090
+               05  FILLER         PIC X(01) VALUE '*'.                  00002100
+           03  WS-DL-TOTAL.                                             00002110
+               05  FILLER         PIC X(01) VALUE '*'.                  00002120
+               05  FILLER         PIC X(45) VALUE SPACES.               00002130
+               05  WS-DL-T-CNT    PIC ZZZ,ZZ9.                          00002140
+               05  FILLER         PIC X(3)  VALUE ' - '.                00002150
+               05  WS-DL-T-TITLE  PIC X(20) VALUE SPACES.               00002160
+               05  FILLER         PIC X(01) VALUE '*'.                  00002170
+           EJECT                                                        00002180
+      ***************************************************************** 00002190
+      *    GENERAL ERROR PROCESSING WORK AREAS (CICS, IMS-DLI, DB2)   * 00002200
+      ***************************************************************** 00002210
+                                                                        00002220
+           COPY PDAERRWS.                                               00002230
+                                                                        00002240
+       01  WS-PDA-BATCH-ERROR-01.                                       00002250
+           05  FILLER             PIC X     VALUE SPACES.               00002260
+           05  FILLER             PIC X(7)  VALUE 'ERROR:'.             00002270
+           05  FILLER             PIC X(10) VALUE 'PROGRAM ='.          00002280
+           05  WPBE-PROGRAM-ID    PIC X(8)  VALUE 'PDAB20'.             00002290
+           05  FILLER             PIC X(14) VALUE ', PARAGRAPH ='.      00002300
+           05  WPBE-PARAGRAPH     PIC X(6)  VALUE SPACES.               00002310
+                                                                        00002320
+       01  WS-PDA-BATCH-ERROR-02.                                       00002330
+           05  FILLER             PIC X(8)  VALUE SPACES.               00002340
+           05  WPBE-MESSAGE       PIC X(40) VALUE SPACES.               00002350
+           05  FILLER             PIC X(17) VALUE '   FILE STATUS ='.   00002360
+           05  WPBE-FILE-STATUS   PIC XX    VALUE SPACES.               00002370
+           EJECT                                                        00002380
+      ***************************************************************** 00002390
+      *    P R O C E D U R E    D I V I S I O N                       * 00002400
+      ***************************************************************** 00002410
+                                                                        00002420
+       PROCEDURE DIVISION.                                              00002430
+                                                                        00002440
+      ***************************************************************** 00002450
+      *                                                               * 00002460
+      *    PARAGRAPH:  P00000-MAINLINE                                * 00002470
+      *                                                               * 00002480
+      *    FUNCTION :  PROGRAM ENTRY.  OPEN THE FILES, READ AND       * 00002490
+      *                VALIDATE THE CONTROL CARD, SCAN THE ENTIRE     * 00002500
+      *                CUSTOMER FILE MAINTAINING THE TWO TOP-N        * 00002510
+      *                RANKING TABLES, AND WRITE THE REPORT.          * 00002520
+      *                                                               * 00002530
+      *    CALLED BY:  NONE                                           * 00002540
+      *                                                               * 00002550
+      ***************************************************************** 00002560
+                                                                        00002570
+       P00000-MAINLINE.                                                 00002580
+                                                                        00002590
+           OPEN OUTPUT TOPCUST-RPT.                                     00002600
+                                                                        00002610
+           OPEN INPUT CONTROL-CARD.                                     00002620
+                                                                        00002630
+           READ CONTROL-CARD INTO WS-CONTROL-CARD                       00002640
+               AT END                                                   00002650
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                      00002660
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      00002670
+                   MOVE 'NO CONTROL FOUND' TO WPBE-MESSAGE              00002680
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               00002690
+                                                                        00002700
+           IF WS-CC-TOPN NOT NUMERIC                                    00002710
+              OR WS-CC-TOPN = ZEROES                                    00002720
+              OR WS-CC-TOPN > WS-TOPN-MAX                               00002730
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                      00002740
+                   MOVE 'P00000' TO WPBE-PARAGRAPH                      00002750
+                   MOVE 'INVALID TOPN ON CONTROL CARD' TO               00002760
+                       WPBE-MESSAGE                                     00002770
+                   PERFORM P99999-ABEND THRU P99999-EXIT.               00002780
+                                                                        00002790
+           CLOSE CONTROL-CARD.                                          00002800
+                                                                        00002810
+           MOVE WS-CC-TOPN TO WS-TOPN-REQUESTED.                        00002820
+                                                                        00002830
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.                  00002840
+                                                                        00002850
+           DISPLAY ' '.                                                 00002860
+           DISPLAY WS-DL-ASTERISK.                                      00002870
+           DISPLAY WS-DL-BLANK.                                         00002880
+           MOVE '  PDAB20 - TOP-N CUSTOMER-BY-VOLUME REPORT'            00002890
+               TO WS-DL-LINE-TEXT.                                      00002900
+           DISPLAY WS-DL-LINE.                                          00002910
+           DISPLAY WS-DL-BLANK.                                         00002920
+           DISPLAY WS-DL-ASTERISK.                                      00002930
+           DISPLAY ' '.                                                 00002940
+                                                                        00002950
+           OPEN INPUT VSAM-CUSTOMER.                                    00002960
+                                                                        00002970
+           PERFORM P10000-GET-NEXT-CUSTOMER THRU P10000-EXIT.           00002980
+                                                                        00002990
+           PERFORM P20000-PROCESS-CUSTOMER THRU P20000-EXIT             00003000
+               UNTIL END-OF-CUSTOMER.                                   00003010
+                                                                        00003020
+           CLOSE VSAM-CUSTOMER.                                         00003030
+                                                                        00003040
+           PERFORM P50000-WRITE-REPORT THRU P50000-EXIT.                00003050
+                                                                        00003060
+           CLOSE TOPCUST-RPT.                                           00003070
+                                                                        00003080
+           DISPLAY ' '.                                                 00003090
+           DISPLAY WS-DL-ASTERISK.                                      00003100
+                                                                        00003110
+           MOVE 'CUSTOMERS READ' TO WS-DL-T-TITLE.                      00003120
+           MOVE WS-CUSTOMERS-READ TO WS-DL-T-CNT.                       00003130
+           DISPLAY WS-DL-TOTAL.                                         00003140
+                                                                        00003150
+           DISPLAY WS-DL-ASTERISK.                                      00003160
+           DISPLAY ' '.                                                 00003170
+                                                                        00003180
+           GOBACK.                                                      00003190
+                                                                        00003200
+       P00000-EXIT.                                                     00003210
+           EXIT.                                                        00003220
+           EJECT                                                        00003230
+      ***************************************************************** 00003240
+      *                                                               * 00003250
+      *    PARAGRAPH:  P10000-GET-NEXT-CUSTOMER                      * 00003260
+      *                                                               * 00003270
+      *    FUNCTION :  READ THE NEXT SEQUENTIAL CUSTOMER RECORD       * 00003280
+      *                                                               * 00003290
+      *    CALLED BY:  P00000-MAINLINE                                * 00003300
+      *                P20000-PROCESS-CUSTOMER                        * 00003310
+      *                                                               * 00003320
+      ***************************************************************** 00003330
+                                                                        00003340
+       P10000-GET-NEXT-CUSTOMER.                                        00003350
+                                                                        00003360
+           READ VSAM-CUSTOMER NEXT RECORD.                              00003370
+                                                                        00003380
+           EVALUATE TRUE                                                00003390
+               WHEN CUSTOMER-OK                                         00003400
+                   ADD +1 TO WS-CUSTOMERS-READ                          00003410
+               WHEN CUSTOMER-END-OF-FILE                                00003420
+                   MOVE 'Y' TO WS-END-OF-CUSTOMER-SW                    00003430
+               WHEN OTHER                                               00003440
+                   MOVE 'BTCH' TO WS-PDA-ERROR-TYPE                      00003450
+                   MOVE 'P10000' TO WPBE-PARAGRAPH                      00003460
+                   MOVE 'READ NEXT ERROR ON VSAM CUSTOMER' TO           00003470
+                       WPBE-MESSAGE                                     00003480
+                   MOVE WS-CUSTOMR-STATUS TO WPBE-FILE-STATUS           00003490
+                   PERFORM P99999-ABEND THRU P99999-EXIT                00003500
+           END-EVALUATE.                                                00003510
+                                                                        00003520
+       P10000-EXIT.                                                     00003530
+           EXIT.                                                        00003540
+           EJECT                                                        00003550
+      ***************************************************************** 00003560
+      *                                                               * 00003570
+      *    PARAGRAPH:  P20000-PROCESS-CUSTOMER                       * 00003580
+      *                                                               * 00003590
+      *    FUNCTION :  OFFER THE CURRENT CUSTOMER RECORD TO BOTH      * 00003600
+      *                TOP-N RANKING TABLES, THEN READ THE NEXT       * 00003610
+      *                CUSTOMER RECORD.                               * 00003620
+      *                                                               * 00003630
+      *    CALLED BY:  P00000-MAINLINE                                * 00003640
+      *                                                               * 00003650
+      ***************************************************************** 00003660
+                                                                        00003670
+       P20000-PROCESS-CUSTOMER.                                         00003680
+                                                                        00003690
+           PERFORM P20100-INSERT-DOLLAR-RANKING THRU P20100-EXIT.       00003700
+                                                                        00003710
+           PERFORM P20200-INSERT-COUNT-RANKING THRU P20200-EXIT.        00003720
+                                                                        00003730
+           PERFORM P10000-GET-NEXT-CUSTOMER THRU P10000-EXIT.           00003740
+                                                                        00003750
+       P20000-EXIT.                                                     00003760
+           EXIT.                                                        00003770
+           EJECT                                                        00003780
+      ***************************************************************** 00003790
+      *                                                               * 00003800
+      *    PARAGRAPH:  P20100-INSERT-DOLLAR-RANKING                  * 00003810
+      *                                                               * 00003820
+      *    FUNCTION :  INSERT THE CURRENT CUSTOMER INTO THE TOP-N     * 00003830
+      *                BY DOLLAR TOTAL TABLE IF IT QUALIFIES, HOLDING * 00003840
+      *                THE TABLE IN DESCENDING DOLLAR AMOUNT SEQUENCE * 00003850
+      *                                                               * 00003860
+      *    CALLED BY:  P20000-PROCESS-CUSTOMER                        * 00003870
+      *                                                               * 00003880
+      ***************************************************************** 00003890
+                                                                        00003900
+       P20100-INSERT-DOLLAR-RANKING.                                    00003910
+                                                                        00003920
+           IF WS-TD-CNT < WS-TOPN-REQUESTED                             00003930
+               ADD +1 TO WS-TD-CNT                                      00003940
+               MOVE WS-TD-CNT TO WS-TD-SUB                              00003950
+           ELSE                                                         00003960
+               IF CUSTOMER-TOTAL-DOLLAR-AMT NOT >                       00003970
+                   WS-TD-DOLLAR-AMT (WS-TOPN-REQUESTED)                 00003980
+                       GO TO P20100-EXIT                                00003990
+               END-IF                                                   00004000
+               MOVE WS-TOPN-REQUESTED TO WS-TD-SUB                      00004010
+           END-IF.                                                      00004020
+                                                                        00004030
+           PERFORM P20110-SHIFT-DOLLAR-ENTRY THRU P20110-EXIT           00004040
+               UNTIL WS-TD-SUB = 1 OR                                   00004050
+                   CUSTOMER-TOTAL-DOLLAR-AMT NOT >                      00004060
+                       WS-TD-DOLLAR-AMT (WS-TD-SUB - 1).                00004070
+                                                                        00004080
+           MOVE CUSTOMER-ID TO WS-TD-CUSTOMER-ID (WS-TD-SUB).           00004090
+           MOVE CUSTOMER-NAME TO WS-TD-CUSTOMER-NAME (WS-TD-SUB).       00004100
+           MOVE CUSTOMER-TOTAL-DOLLAR-AMT TO                            00004110
+               WS-TD-DOLLAR-AMT (WS-TD-SUB).                            00004120
+           MOVE CUSTOMER-TOTAL-ORDER-COUNT TO                           00004130
+               WS-TD-ORDER-COUNT (WS-TD-SUB).                           00004140
+                                                                        00004150
+       P20100-EXIT.                                                     00004160
+           EXIT.                                                        00004170
+           EJECT                                                        00004180
+      ***************************************************************** 00004190
+      *                                                               * 00004200
+      *    PARAGRAPH:  P20110-SHIFT-DOLLAR-ENTRY                     * 00004210
+      *                                                               * 00004220
+      *    FUNCTION :  SLIDE ONE ENTRY OF THE DOLLAR RANKING TABLE    * 00004230
+      *                DOWN ONE POSITION TO OPEN UP THE INSERTION     * 00004240
+      *                POINT AT WS-TD-SUB                             * 00004250
+      *                                                               * 00004260
+      *    CALLED BY:  P20100-INSERT-DOLLAR-RANKING                   * 00004270
+      *                                                               * 00004280
+      ***************************************************************** 00004290
+                                                                        00004300
+       P20110-SHIFT-DOLLAR-ENTRY.                                       00004310
+                                                                        00004320
+           MOVE WS-TD-ENTRY (WS-TD-SUB - 1) TO                          00004330
+               WS-TD-ENTRY (WS-TD-SUB).                                 00004340
+                                                                        00004350
+           SUBTRACT 1 FROM WS-TD-SUB.                                   00004360
+                                                                        00004370
+       P20110-EXIT.                                                     00004380
+           EXIT.                                                        00004390
+           EJECT                                                        00004400
+      ***************************************************************** 00004410
+      *                                                               * 00004420
+      *    PARAGRAPH:  P20200-INSERT-COUNT-RANKING                   * 00004430
+      *                                                               * 00004440
+      *    FUNCTION :  INSERT THE CURRENT CUSTOMER INTO THE TOP-N     * 00004450
+      *                BY ORDER COUNT TABLE IF IT QUALIFIES, HOLDING  * 00004460
+      *                THE TABLE IN DESCENDING ORDER COUNT SEQUENCE   * 00004470
+      *                                                               * 00004480
+      *    CALLED BY:  P20000-PROCESS-CUSTOMER                        * 00004490
+      *                                                               * 00004500
+      ***************************************************************** 00004510
+                                                                        00004520
+       P20200-INSERT-COUNT-RANKING.                                     00004530
+                                                                        00004540
+           IF WS-TC-CNT < WS-TOPN-REQUESTED                             00004550
+               ADD +1 TO WS-TC-CNT                                      00004560
+               MOVE WS-TC-CNT TO WS-TC-SUB                              00004570
+           ELSE                                                         00004580
+               IF CUSTOMER-TOTAL-ORDER-COUNT NOT >                      00004590
+                   WS-TC-ORDER-COUNT (WS-TOPN-REQUESTED)                00004600
+                       GO TO P20200-EXIT                                00004610
+               END-IF                                                   00004620
+               MOVE WS-TOPN-REQUESTED TO WS-TC-SUB                      00004630
+           END-IF.                                                      00004640
+                                                                        00004650
+           PERFORM P20210-SHIFT-COUNT-ENTRY THRU P20210-EXIT            00004660
+               UNTIL WS-TC-SUB = 1 OR                                   00004670
+                   CUSTOMER-TOTAL-ORDER-COUNT NOT >                     00004680
+                       WS-TC-ORDER-COUNT (WS-TC-SUB - 1).               00004690
+                                                                        00004700
+           MOVE CUSTOMER-ID TO WS-TC-CUSTOMER-ID (WS-TC-SUB).           00004710
+           MOVE CUSTOMER-NAME TO WS-TC-CUSTOMER-NAME (WS-TC-SUB).       00004720
+           MOVE CUSTOMER-TOTAL-ORDER-COUNT TO                           00004730
+               WS-TC-ORDER-COUNT (WS-TC-SUB).                           00004740
+           MOVE CUSTOMER-TOTAL-DOLLAR-AMT TO                            00004750
+               WS-TC-DOLLAR-AMT (WS-TC-SUB).                            00004760
+                                                                        00004770
+       P20200-EXIT.                                                     00004780
+           EXIT.                                                        00004790
+           EJECT                                                        00004800
+      ***************************************************************** 00004810
+      *                                                               * 00004820
+      *    PARAGRAPH:  P20210-SHIFT-COUNT-ENTRY                      * 00004830
+      *                                                               * 00004840
+      *    FUNCTION :  SLIDE ONE ENTRY OF THE ORDER COUNT RANKING     * 00004850
+      *                TABLE DOWN ONE POSITION TO OPEN UP THE         * 00004860
+      *                INSERTION POINT AT WS-TC-SUB                   * 00004870
+      *                                                               * 00004880
+      *    CALLED BY:  P20200-INSERT-COUNT-RANKING                    * 00004890
+      *                                                               * 00004900
+      ***************************************************************** 00004910
+                                                                        00004920
+       P20210-SHIFT-COUNT-ENTRY.                                        00004930
+                                                                        00004940
+           MOVE WS-TC-ENTRY (WS-TC-SUB - 1) TO                          00004950
+               WS-TC-ENTRY (WS-TC-SUB).                                 00004960
+                                                                        00004970
+           SUBTRACT 1 FROM WS-TC-SUB.                                   00004980
+                                                                        00004990
+       P20210-EXIT.                                                     00005000
+           EXIT.                                                        00005010
+           EJECT                                                        00005020
+      ***************************************************************** 00005030
+      *                                                               * 00005040
+      *    PARAGRAPH:  P50000-WRITE-REPORT                           * 00005050
+      *                                                               * 00005060
+      *    FUNCTION :  WRITE THE TOP-N BY DOLLAR TOTAL SECTION AND    * 00005070
+      *                THE TOP-N BY ORDER COUNT SECTION OF THE        * 00005080
+      *                REPORT                                        * 00005090
+      *                                                               * 00005100
+      *    CALLED BY:  P00000-MAINLINE                                * 00005110
+      *                                                               * 00005120
+      ***************************************************************** 00005130
+                                                                        00005140
+       P50000-WRITE-REPORT.                                             00005150
+                                                                        00005160
+           MOVE SPACES TO WS-RPT-TITLE-LINE.                            00005170
+           MOVE 'TOP CUSTOMERS BY DOLLAR TOTAL' TO WS-RT-TEXT.          00005180
+           MOVE WS-RPT-TITLE-LINE TO TOPCUST-RPT-REC.                   00005190
+           WRITE TOPCUST-RPT-REC.                                       00005200
+                                                                        00005210
+           MOVE SPACES TO WS-RPT-DATE-LINE.                             00005220
+           MOVE WS-DATE-MONTH TO WS-RD-MONTH.                           00005230
+           MOVE WS-DATE-DAY TO WS-RD-DAY.                               00005240
+           MOVE WS-DATE-YEAR TO WS-RD-YEAR.                             00005250
+           MOVE WS-TOPN-REQUESTED TO WS-RD-TOPN.                        00005260
+           MOVE WS-RPT-DATE-LINE TO TOPCUST-RPT-REC.                    00005270
+           WRITE TOPCUST-RPT-REC.                                       00005280
+                                                                        00005290
+           MOVE WS-RPT-BLANK-LINE TO TOPCUST-RPT-REC.                   00005300
+           WRITE TOPCUST-RPT-REC.                                       00005310
+                                                                        00005320
+           MOVE WS-RPT-COL-HDR-LINE TO TOPCUST-RPT-REC.                 00005330
+           WRITE TOPCUST-RPT-REC.                                       00005340
+                                                                        00005350
+           PERFORM P50100-WRITE-DOLLAR-DETAIL THRU P50100-EXIT          00005360
+               VARYING WS-PRINT-SUB FROM +1 BY +1                       00005370
+                   UNTIL WS-PRINT-SUB > WS-TD-CNT.                      00005380
+                                                                        00005390
+           MOVE WS-RPT-BLANK-LINE TO TOPCUST-RPT-REC.                   00005400
+           WRITE TOPCUST-RPT-REC.                                       00005410
+           WRITE TOPCUST-RPT-REC FROM WS-RPT-BLANK-LINE.                00005420
+                                                                        00005430
+           MOVE SPACES TO WS-RPT-TITLE-LINE.                            00005440
+           MOVE 'TOP CUSTOMERS BY ORDER COUNT' TO WS-RT-TEXT.           00005450
+           MOVE WS-RPT-TITLE-LINE TO TOPCUST-RPT-REC.                   00005460
+           WRITE TOPCUST-RPT-REC.                                       00005470
+                                                                        00005480
+           MOVE WS-RPT-BLANK-LINE TO TOPCUST-RPT-REC.                   00005490
+           WRITE TOPCUST-RPT-REC.                                       00005500
+                                                                        00005510
+           MOVE WS-RPT-COL-HDR-LINE TO TOPCUST-RPT-REC.                 00005520
+           WRITE TOPCUST-RPT-REC.                                       00005530
+                                                                        00005540
+           PERFORM P50200-WRITE-COUNT-DETAIL THRU P50200-EXIT           00005550
+               VARYING WS-PRINT-SUB FROM +1 BY +1                       00005560
+                   UNTIL WS-PRINT-SUB > WS-TC-CNT.                      00005570
+                                                                        00005580
+       P50000-EXIT.                                                     00005590
+           EXIT.                                                        00005600
+           EJECT                                                        00005610
+      ***************************************************************** 00005620
+      *                                                               * 00005630
+      *    PARAGRAPH:  P50100-WRITE-DOLLAR-DETAIL                    * 00005640
+      *                                                               * 00005650
+      *    FUNCTION :  WRITE ONE DETAIL LINE OF THE TOP-N BY DOLLAR   * 00005660
+      *                TOTAL RANKING                                 * 00005670
+      *                                                               * 00005680
+      *    CALLED BY:  P50000-WRITE-REPORT                           * 00005690
+      *                                                               * 00005700
+      ***************************************************************** 00005710
+                                                                        00005720
+       P50100-WRITE-DOLLAR-DETAIL.                                      00005730
+                                                                        00005740
+           MOVE SPACES TO WS-RPT-DETAIL-LINE.                           00005750
+           MOVE WS-PRINT-SUB TO WS-DTL-RANK.                            00005760
+           MOVE WS-TD-CUSTOMER-ID (WS-PRINT-SUB) TO                     00005770
+               WS-DTL-CUSTOMER-ID.                                      00005780
+           MOVE WS-TD-CUSTOMER-NAME (WS-PRINT-SUB) TO                   00005790
+               WS-DTL-CUSTOMER-NAME.                                    00005800
+           MOVE WS-TD-DOLLAR-AMT (WS-PRINT-SUB) TO                      00005810
+               WS-DTL-DOLLAR-AMT.                                       00005820
+           MOVE WS-TD-ORDER-COUNT (WS-PRINT-SUB) TO                     00005830
+               WS-DTL-ORDER-COUNT.                                      00005840
+                                                                        00005850
+           MOVE WS-RPT-DETAIL-LINE TO TOPCUST-RPT-REC.                  00005860
+           WRITE TOPCUST-RPT-REC.                                       00005870
+                                                                        00005880
+       P50100-EXIT.                                                     00005890
+           EXIT.                                                        00005900
+           EJECT                                                        00005910
+      ***************************************************************** 00005920
+      *                                                               * 00005930
+      *    PARAGRAPH:  P50200-WRITE-COUNT-DETAIL                     * 00005940
+      *                                                               * 00005950
+      *    FUNCTION :  WRITE ONE DETAIL LINE OF THE TOP-N BY ORDER    * 00005960
+      *                COUNT RANKING                                 * 00005970
+      *                                                               * 00005980
+      *    CALLED BY:  P50000-WRITE-REPORT                           * 00005990
+      *                                                               * 00006000
+      ***************************************************************** 00006010
+                                                                        00006020
+       P50200-WRITE-COUNT-DETAIL.                                       00006030
+                                                                        00006040
+           MOVE SPACES TO WS-RPT-DETAIL-LINE.                           00006050
+           MOVE WS-PRINT-SUB TO WS-DTL-RANK.                            00006060
+           MOVE WS-TC-CUSTOMER-ID (WS-PRINT-SUB) TO                     00006070
+               WS-DTL-CUSTOMER-ID.                                      00006080
+           MOVE WS-TC-CUSTOMER-NAME (WS-PRINT-SUB) TO                   00006090
+               WS-DTL-CUSTOMER-NAME.                                    00006100
+           MOVE WS-TC-DOLLAR-AMT (WS-PRINT-SUB) TO                      00006110
+               WS-DTL-DOLLAR-AMT.                                       00006120
+           MOVE WS-TC-ORDER-COUNT (WS-PRINT-SUB) TO                     00006130
+               WS-DTL-ORDER-COUNT.                                      00006140
+                                                                        00006150
+           MOVE WS-RPT-DETAIL-LINE TO TOPCUST-RPT-REC.                  00006160
+           WRITE TOPCUST-RPT-REC.                                       00006170
+                                                                        00006180
+       P50200-EXIT.                                                     00006190
+           EXIT.                                                        00006200
+           EJECT                                                        00006210
+      ***************************************************************** 00006220
+      *                                                               * 00006230
+      *    PARAGRAPH:  P99999-ABEND                                  * 00006240
+      *                                                               * 00006250
+      *    FUNCTION :  ROUTINE TO ABEND THE PROGRAM WHEN A CRITICAL   * 00006260
+      *                ERROR HAS BEEN ENCOUNTERED                     * 00006270
+      *                                                               * 00006280
+      *    CALLED BY:  VARIOUS                                        * 00006290
+      *                                                               * 00006300
+      ***************************************************************** 00006310
+                                                                        00006320
+       P99999-ABEND.                                                    00006330
+                                                                        00006340
+           DISPLAY ' '.                                                 00006350
+           DISPLAY WPEA-ERROR-01.                                       00006360
+           DISPLAY WPEA-ERROR-02.                                       00006370
+           DISPLAY WPEA-ERROR-03.                                       00006380
+           DISPLAY WPEA-ERROR-04.                                       00006390
+           DISPLAY WPEA-ERROR-05.                                       00006400
+           DISPLAY WPEA-ERROR-06.                                       00006410
+                                                                        00006420
+           EVALUATE TRUE                                                00006421
+               WHEN PDA-DB2-ERROR                                       00006422
+                   MOVE WS-PDA-DB2-ERROR-01 TO WPEA-ERROR-07-TEXT       00006423
+                   DISPLAY WPEA-ERROR-07                                00006424
+                   MOVE WS-PDA-DB2-ERROR-02 TO WPEA-ERROR-08-TEXT       00006425
+                   DISPLAY WPEA-ERROR-08                                00006426
+               WHEN OTHER                                               00006427
+                   MOVE WS-PDA-BATCH-ERROR-01 TO WPEA-ERROR-07-TEXT     00006428
+                   DISPLAY WPEA-ERROR-07                                00006429
+                   DISPLAY WPEA-ERROR-06                                00006430
+                   MOVE WS-PDA-BATCH-ERROR-02 TO WPEA-ERROR-08-TEXT     00006431
+                   DISPLAY WPEA-ERROR-08                                00006432
+           END-EVALUATE.                                                00006433
+                                                                        00006480
+           DISPLAY WPEA-ERROR-09.                                       00006490
+           DISPLAY WPEA-ERROR-10.                                       00006500
+           DISPLAY ' '.                                                 00006510
+                                                                        00006520
+           CLOSE TOPCUST-RPT.                                           00006530
+                                                                        00006540
+           MOVE 99 TO WS-RETURN-CODE.                                   00006550
+                                                                        00006560
+           CALL 'ILBOABN0' USING WS-RETURN-CODE.                        00006570
+                                                                        00006580
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          00006590
+                                                                        00006600
+           GOBACK.                                                      00006610
+                                                                        00006620
+       P99999-EXIT.                                                     00006630
+           EXIT.                                                        00006640
