@@ -23,6 +23,13 @@
       *                                                               * 00230000
       *  DATE       UPDATED BY            CHANGE DESCRIPTION          * 00240000
       *  --------   --------------------  --------------------------  * 00250000
+      *  08/09/26   R. MCALLEN            EXCEPTION SECTION NOW USES  * 00251000
+      *                                   ITEM_SUPPLIER.REORDER_POINT * 00252000
+      *                                   INSTEAD OF A ZERO/NEGATIVE  * 00253000
+      *                                   ON-HAND TEST                * 00254000
+      *  08/09/26   R. MCALLEN            ADDED EXTENDED PRICE COLUMN * 00255000
+      *                                   AND GRAND TOTAL LINE TO THE * 00256000
+      *                                   DETAIL REPORT               * 00257000
       *  XX/XX/XX   XXX                   XXXXXXXXXXXXXXXXXXXXXXXXXX  * 00260000
       ***************************************************************** 00270000
            EJECT                                                        00280000
@@ -47,19 +54,19 @@
        FD INVRPT-OUT                                                    00470000
            LABEL RECORDS ARE STANDARD                                   00480000
            RECORDING MODE IS F                                          00490000
-           RECORD CONTAINS 133 CHARACTERS.                              00500000
+           RECORD CONTAINS 150 CHARACTERS.                              00500000
                                                                         00510000
-       01  INVRPT-OUT-REC              PIC X(133).                      00520000
+       01  INVRPT-OUT-REC              PIC X(150).                      00520000
                                                                         00530000
            EJECT                                                        00540000
        FD  VSAM-PENDORDER                                               00550000
-           RECORD CONTAINS 89  CHARACTERS.                              00560000
+           RECORD CONTAINS 100 CHARACTERS.                              00560000
        01  PENDING-ORDER-REC.                                           00570000
            05  PEND-ORDER-KEY.                                          00580000
                10 PEND-ORDER-PREFIX    PIC 9(05).                       00590000
                10 PEND-ORDER-SEQUENCE                                   00600000
                                        PIC 9(05).                       00610000
-           05  FILLER                  PIC X(79).                       00620000
+           05  FILLER                  PIC X(90).                       00620000
                                                                         00630000
            EJECT                                                        00640000
        WORKING-STORAGE SECTION.                                         00650000
@@ -93,10 +100,39 @@
            05  WS-QUANTITY-ORDERED     PIC S9(9) COMP-3 VALUE ZEROS.    00930000
            05  WS-QUANTITY-AVAIL       PIC S9(9) COMP-3 VALUE ZEROS.    00940000
            05  WS-QUANTITY-REMAINING   PIC S9(9) COMP-3 VALUE ZEROS.    00950000
+           05  WS-EXTENDED-PRICE       PIC S9(9)V99 COMP-3 VALUE ZEROS. 00955000
+           05  WS-GRAND-TOTAL          PIC S9(11)V99 COMP-3             00956000
+                                                VALUE ZEROS.            00957000
            05  WS-LINE-CNT             PIC S99   VALUE ZEROES.          00960000
            EJECT                                                        00970000
            COPY VPENDORD.                                               00980000
            EJECT                                                        00990000
+      ***************************************************************** 00991000
+      *    SUPPLIER EXCEPTION TABLE (AT OR BELOW REORDER POINT)        * 00992000
+      ***************************************************************** 00993000
+                                                                        00994000
+       01  WS-EXCEPTION-CONTROL.                                        00995000
+           05  WS-EXCEPTION-MAX        PIC S9(4) COMP VALUE +500.       00996000
+           05  WS-EXCEPTION-CNT        PIC S9(4) COMP VALUE ZEROES.     00997000
+           05  WS-EXCEPTION-SUB        PIC S9(4) COMP VALUE ZEROES.     00998000
+           05  WS-EXCEPTION-SUB2       PIC S9(4) COMP VALUE ZEROES.     00999000
+                                                                        00999100
+       01  WS-EXCEPTION-TABLE.                                          00999200
+           05  WS-EXCEPTION-ENTRY      OCCURS 500 TIMES                 00999300
+                                       INDEXED BY WS-EXCEPTION-NDX.      00999400
+               10  WS-EX-SUPPLIER-ID   PIC X(32).                       00999500
+               10  WS-EX-SUPPLIER-NAME PIC X(32).                       00999600
+               10  WS-EX-ITEM-NAME     PIC X(50).                       00999700
+               10  WS-EX-QTY-ON-HAND   PIC S9(9)  COMP-3.                00999800
+               10  WS-EX-REORDER-PT    PIC S9(9)  COMP-3.                00999810
+                                                                        00999850
+       01  WS-EXCEPTION-ENTRY-SAVE.                                     00999860
+           05  WS-EXS-SUPPLIER-ID      PIC X(32).                       00999870
+           05  WS-EXS-SUPPLIER-NAME    PIC X(32).                       00999880
+           05  WS-EXS-ITEM-NAME        PIC X(50).                       00999890
+           05  WS-EXS-QTY-ON-HAND      PIC S9(9)  COMP-3.                00999895
+           05  WS-EXS-REORDER-PT       PIC S9(9)  COMP-3.                00999896
+           EJECT                                                        00999900
       ***************************************************************** 01000000
       *    INVENTORY REPORT                                           * 01010000
       ***************************************************************** 01020000
@@ -131,6 +167,9 @@
            05  FILLER             PIC X(14) VALUE                       01310000
                'AVAILABLE FLAG'.                                        01320000
            05  FILLER             PIC X(3)  VALUE SPACES.               01330000
+           05  FILLER             PIC X(2)  VALUE SPACES.               01331000
+           05  FILLER             PIC X(15) VALUE                       01332000
+               ' EXTENDED PRICE'.                                       01333000
            EJECT                                                        01340000
                                                                         01350000
        01  WS-RPT-DETAIL.                                               01360000
@@ -146,7 +185,75 @@
            05  FILLER             PIC X(8).                             01460000
            05  WS-RD-AVAIL-FLAG   PIC X.                                01470000
            05  FILLER             PIC X(10).                            01480000
+           05  FILLER             PIC X(2).                             01481000
+           05  WS-RD-EXT-PRICE    PIC ZZZ,ZZZ,ZZ9.99-.                  01482000
            EJECT                                                        01490000
+      ***************************************************************** 01483000
+      *    GRAND TOTAL LINE -- EXTENDED PRICE, ALL PENDING ORDERS     * 01484000
+      ***************************************************************** 01485000
+                                                                        01486000
+       01  WS-RPT-TOTAL.                                                01487000
+           05  WS-RT2-CC          PIC X     VALUE '-'.                  01487100
+           05  FILLER             PIC X(90) VALUE SPACES.               01487200
+           05  FILLER             PIC X(28) VALUE                       01487300
+               'GRAND TOTAL - EXTENDED PRICE'.                          01487400
+           05  FILLER             PIC X(2)  VALUE SPACES.               01487500
+           05  WS-RT2-GRAND-TOTAL PIC ZZZ,ZZZ,ZZ9.99-.                  01487600
+           05  FILLER             PIC X(14) VALUE SPACES.               01487700
+           EJECT                                                        01488000
+      ***************************************************************** 01491000
+      *    SUPPLIER EXCEPTION SECTION (AT OR BELOW REORDER POINT)      * 01492000
+      ***************************************************************** 01493000
+                                                                        01494000
+       01  WS-RPT-EX-TITLE.                                             01495000
+           05  WS-RET-CC          PIC X     VALUE '1'.                  01495100
+           05  FILLER             PIC X(19) VALUE SPACES.               01495200
+           05  FILLER             PIC X(50) VALUE                       01495300
+               'SUPPLIER EXCEPTIONS - AT OR BELOW REORDER POINT   '.    01495400
+           05  FILLER             PIC X(11) VALUE 'BY SUPPLIER'.        01495500
+           05  FILLER             PIC X(52) VALUE SPACES.               01495700
+                                                                        01495800
+       01  WS-RPT-EX-HEADING.                                           01495900
+           05  WS-REH-CC          PIC X     VALUE '-'.                  01496000
+           05  FILLER             PIC X(4)  VALUE SPACES.               01496100
+           05  FILLER             PIC X(11) VALUE                       01496200
+               'SUPPLIER ID'.                                           01496300
+           05  FILLER             PIC X(5)  VALUE SPACES.               01496400
+           05  FILLER             PIC X(13) VALUE                       01496500
+               'SUPPLIER NAME'.                                         01496600
+           05  FILLER             PIC X(20) VALUE SPACES.               01496700
+           05  FILLER             PIC X(16) VALUE                       01496800
+               'ITEM DESCRIPTION'.                                      01496900
+           05  FILLER             PIC X(9)  VALUE SPACES.               01497000
+           05  FILLER             PIC X(11) VALUE                       01497100
+               'QTY ON HAND'.                                           01497200
+           05  FILLER             PIC X(2)  VALUE SPACES.               01497300
+           05  FILLER             PIC X(13) VALUE                       01497310
+               'REORDER POINT'.                                         01497320
+                                                                        01497400
+       01  WS-RPT-EX-DETAIL.                                            01497500
+           05  WS-RED-CC          PIC X     VALUE ' '.                  01497600
+           05  FILLER             PIC X(3).                             01497700
+           05  WS-RED-SUPPLIER-ID PIC X(15).                            01497800
+           05  FILLER             PIC X.                                01497900
+           05  WS-RED-SUPPLIER    PIC X(32).                            01498000
+           05  FILLER             PIC XX.                               01498100
+           05  WS-RED-ITEM-NAME   PIC X(50).                            01498200
+           05  FILLER             PIC XX.                               01498300
+           05  WS-RED-QTY         PIC -ZZZ,ZZZ,ZZ9.                     01498400
+           05  FILLER             PIC XX.                               01498500
+           05  WS-RED-REORDER-PT  PIC -ZZZ,ZZZ,ZZ9.                     01498510
+           05  FILLER             PIC X(3).                             01498520
+                                                                        01498600
+       01  WS-RPT-EX-NONE.                                              01498700
+           05  WS-REN-CC          PIC X     VALUE ' '.                  01498800
+           05  FILLER             PIC X(3).                             01498900
+           05  FILLER             PIC X(48) VALUE                       01499000
+               'NO SUPPLIER EXCEPTIONS - ALL STOCK LEVELS ABOVE'.       01499100
+           05  FILLER             PIC X(14) VALUE                       01499110
+               ' REORDER POINT'.                                        01499120
+           05  FILLER             PIC X(67).                            01499200
+           EJECT                                                        01499300
       ***************************************************************** 01500000
       *    DB2  DEFINITIONS                                           * 01510000
       ***************************************************************** 01520000
@@ -246,6 +353,11 @@
                UNTIL PENDORDR-END OR PENDORDR-ERR                       02460000
                      OR END-OF-PROCESS                                  02470000
                                                                         02480000
+           MOVE WS-GRAND-TOTAL         TO WS-RT2-GRAND-TOTAL.           02480100
+           WRITE INVRPT-OUT-REC        FROM WS-RPT-TOTAL.               02480200
+                                                                        02480300
+           PERFORM P20000-EXCEPTION-RPT THRU P20000-EXIT.               02481000
+                                                                        02482000
            CLOSE VSAM-PENDORDER                                         02490000
                  INVRPT-OUT.                                            02500000
                                                                         02510000
@@ -321,9 +433,13 @@ PWB416     MOVE PENDING-ORDER-ITEM-KEY TO ITEM-KEY                      02800000
                                                                         03210000
            MOVE SUPPLIER-NAME          TO WS-RD-SUPPLIER.               03220000
                                                                         03230000
-           EXEC SQL SELECT    QUANTITY_ON_HAND                          03240000
+           EXEC SQL SELECT    QUANTITY_ON_HAND,                         03240000
+                               REORDER_POINT,                           03241000
+                               UNIT_PRICE                               03242000
                                                                         03250000
-                    INTO      :ITEM-SUPPLIER-QUANTITY-ON-HAND           03260000
+                    INTO      :ITEM-SUPPLIER-QUANTITY-ON-HAND,          03260000
+                               :ITEM-SUPPLIER-REORDER-POINT,            03261000
+                               :ITEM-SUPPLIER-UNIT-PRICE                03262000
                                                                         03270000
                     FROM      ITEM_SUPPLIER                             03280000
                                                                         03290000
@@ -344,6 +460,11 @@ PWB416     MOVE PENDING-ORDER-ITEM-KEY TO ITEM-KEY                      02800000
                                        TO WS-RD-QTY-AVAIL               03440000
                                           WS-QUANTITY-AVAIL.            03450000
                                                                         03460000
+           IF ITEM-SUPPLIER-QUANTITY-ON-HAND                            03461000
+                       NOT > ITEM-SUPPLIER-REORDER-POINT                03461100
+               PERFORM P15000-ADD-EXCEPTION THRU P15000-EXIT            03462000
+           END-IF.                                                      03463000
+                                                                        03464000
            SUBTRACT WS-QUANTITY-ORDERED                                 03470000
                                        FROM WS-QUANTITY-AVAIL           03480000
              GIVING WS-QUANTITY-REMAINING.                              03490000
@@ -353,6 +474,11 @@ PWB416     MOVE PENDING-ORDER-ITEM-KEY TO ITEM-KEY                      02800000
            ELSE                                                         03530000
              MOVE 'N'                  TO WS-RD-AVAIL-FLAG.             03540000
                                                                         03550000
+           COMPUTE WS-EXTENDED-PRICE   =  WS-QUANTITY-ORDERED *         03551000
+                                          ITEM-SUPPLIER-UNIT-PRICE.     03552000
+           ADD WS-EXTENDED-PRICE       TO WS-GRAND-TOTAL.               03553000
+           MOVE WS-EXTENDED-PRICE      TO WS-RD-EXT-PRICE.              03554000
+                                                                        03555000
            WRITE INVRPT-OUT-REC        FROM WS-RPT-DETAIL.              03560000
                                                                         03570000
            ADD +1                      TO WS-LINE-CNT.                  03580000
@@ -365,4 +491,176 @@ PWB416       WRITE INVRPT-OUT-REC      FROM WS-RPT-HEADING              03630000
                                                                         03650000
        P10000-EXIT.                                                     03660000
            EXIT.                                                        03670000
-           EJECT                                                        03680000
\ No newline at end of file
+           EJECT                                                        03680000
+      ***************************************************************** 03681000
+      *                                                               * 03682000
+      *    PARAGRAPH:  P15000-ADD-EXCEPTION                           * 03683000
+      *                                                               * 03684000
+      *    FUNCTION :  ADD A LINE TO THE SUPPLIER EXCEPTION TABLE     * 03685000
+      *      FOR AN ITEM AT OR BELOW ITS REORDER POINT, FOR THE       * 03686000
+      *      TRAILING REPORT SECTION.  IF THE TABLE IS ALREADY FULL   * 03687000
+      *      THE ENTRY IS SIMPLY DROPPED - THE DETAIL SECTION ABOVE   * 03688000
+      *      ALREADY SHOWS EVERY LINE.                                * 03689000
+      *                                                               * 03690000
+      *    CALLED BY:  P10000-RPT-LOOP                                * 03691000
+      *                                                               * 03692000
+      ***************************************************************** 03693000
+                                                                        03694000
+       P15000-ADD-EXCEPTION.                                            03695000
+                                                                        03696000
+           IF WS-EXCEPTION-CNT NOT < WS-EXCEPTION-MAX                   03697000
+               GO TO P15000-EXIT                                        03698000
+           END-IF.                                                      03699000
+                                                                        03700000
+           ADD +1 TO WS-EXCEPTION-CNT.                                  03701000
+           SET WS-EXCEPTION-NDX TO WS-EXCEPTION-CNT.                    03702000
+                                                                        03703000
+           MOVE PENDING-ORDER-SUPPLIER-ID                               03704000
+                               TO WS-EX-SUPPLIER-ID(WS-EXCEPTION-NDX).  03705000
+           MOVE SUPPLIER-NAME  TO WS-EX-SUPPLIER-NAME(WS-EXCEPTION-NDX).03706000
+           MOVE ITEM-NAME      TO WS-EX-ITEM-NAME(WS-EXCEPTION-NDX).    03707000
+           MOVE ITEM-SUPPLIER-QUANTITY-ON-HAND                          03708000
+                               TO WS-EX-QTY-ON-HAND(WS-EXCEPTION-NDX).  03709000
+           MOVE ITEM-SUPPLIER-REORDER-POINT                             03709100
+                               TO WS-EX-REORDER-PT(WS-EXCEPTION-NDX).   03709200
+                                                                        03710000
+       P15000-EXIT.                                                     03711000
+           EXIT.                                                        03712000
+           EJECT                                                        03713000
+      ***************************************************************** 03714000
+      *                                                               * 03715000
+      *    PARAGRAPH:  P20000-EXCEPTION-RPT                           * 03716000
+      *                                                               * 03717000
+      *    FUNCTION :  PRINT THE TRAILING SUPPLIER EXCEPTION SECTION, * 03718000
+      *      SORTED BY SUPPLIER-ID SO PURCHASING CAN SCAN ONE         * 03719000
+      *      SUPPLIER AT A TIME INSTEAD OF THE WHOLE DETAIL RUN.      * 03720000
+      *                                                               * 03721000
+      *    CALLED BY:  P00000-MAINLINE                                * 03722000
+      *                                                               * 03723000
+      ***************************************************************** 03724000
+                                                                        03725000
+       P20000-EXCEPTION-RPT.                                            03726000
+                                                                        03727000
+           WRITE INVRPT-OUT-REC FROM WS-RPT-EX-TITLE                    03728000
+               AFTER ADVANCING PAGE.                                    03729000
+           WRITE INVRPT-OUT-REC FROM WS-RPT-EX-HEADING.                 03730000
+                                                                        03731000
+           IF WS-EXCEPTION-CNT = ZEROES                                 03732000
+               WRITE INVRPT-OUT-REC FROM WS-RPT-EX-NONE                 03733000
+               GO TO P20000-EXIT                                        03734000
+           END-IF.                                                      03735000
+                                                                        03736000
+           PERFORM P21000-SORT-EXCEPTIONS THRU P21000-EXIT              03737000
+               VARYING WS-EXCEPTION-SUB FROM +1 BY +1                   03738000
+               UNTIL WS-EXCEPTION-SUB NOT < WS-EXCEPTION-CNT.           03739000
+                                                                        03740000
+           PERFORM P22000-PRINT-EXCEPTION THRU P22000-EXIT              03741000
+               VARYING WS-EXCEPTION-SUB FROM +1 BY +1                   03742000
+               UNTIL WS-EXCEPTION-SUB > WS-EXCEPTION-CNT.               03743000
+                                                                        03744000
+       P20000-EXIT.                                                     03745000
+           EXIT.                                                        03746000
+           EJECT                                                        03747000
+      ***************************************************************** 03748000
+      *                                                               * 03749000
+      *    PARAGRAPH:  P21000-SORT-EXCEPTIONS                         * 03750000
+      *                                                               * 03751000
+      *    FUNCTION :  ONE PASS OF A BUBBLE SORT ON THE EXCEPTION     * 03752000
+      *      TABLE BY SUPPLIER-ID, DRIVEN BY THE VARYING ON THE       * 03753000
+      *      PERFORM IN P20000-EXCEPTION-RPT.                         * 03754000
+      *                                                               * 03755000
+      *    CALLED BY:  P20000-EXCEPTION-RPT                           * 03756000
+      *                                                               * 03757000
+      ***************************************************************** 03758000
+                                                                        03759000
+       P21000-SORT-EXCEPTIONS.                                          03760000
+                                                                        03761000
+           PERFORM P21100-SORT-INNER THRU P21100-EXIT                   03762000
+               VARYING WS-EXCEPTION-SUB2 FROM +1 BY +1                  03763000
+               UNTIL WS-EXCEPTION-SUB2 NOT < WS-EXCEPTION-CNT.          03764000
+                                                                        03765000
+       P21000-EXIT.                                                     03766000
+           EXIT.                                                        03767000
+           EJECT                                                        03768000
+      ***************************************************************** 03769000
+      *                                                               * 03770000
+      *    PARAGRAPH:  P21100-SORT-INNER                              * 03771000
+      *                                                               * 03772000
+      *    FUNCTION :  COMPARE ADJACENT EXCEPTION ENTRIES AND SWAP    * 03773000
+      *      THEM WHEN OUT OF SUPPLIER-ID SEQUENCE.                   * 03774000
+      *                                                               * 03775000
+      *    CALLED BY:  P21000-SORT-EXCEPTIONS                         * 03776000
+      *                                                               * 03777000
+      ***************************************************************** 03778000
+                                                                        03779000
+       P21100-SORT-INNER.                                               03780000
+                                                                        03781000
+           IF WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2) >                    03782000
+              WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2 + 1)                  03783000
+               MOVE WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2)                03784000
+                                   TO WS-EXS-SUPPLIER-ID                03785000
+               MOVE WS-EX-SUPPLIER-NAME(WS-EXCEPTION-SUB2)              03786000
+                                   TO WS-EXS-SUPPLIER-NAME              03787000
+               MOVE WS-EX-ITEM-NAME(WS-EXCEPTION-SUB2)                  03788000
+                                   TO WS-EXS-ITEM-NAME                  03789000
+               MOVE WS-EX-QTY-ON-HAND(WS-EXCEPTION-SUB2)                03790000
+                                   TO WS-EXS-QTY-ON-HAND                03791000
+               MOVE WS-EX-REORDER-PT(WS-EXCEPTION-SUB2)                 03791100
+                                   TO WS-EXS-REORDER-PT                 03791200
+                                                                        03792000
+               MOVE WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2 + 1)            03793000
+                            TO WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2)     03794000
+               MOVE WS-EX-SUPPLIER-NAME(WS-EXCEPTION-SUB2 + 1)          03795000
+                            TO WS-EX-SUPPLIER-NAME(WS-EXCEPTION-SUB2)   03796000
+               MOVE WS-EX-ITEM-NAME(WS-EXCEPTION-SUB2 + 1)              03797000
+                            TO WS-EX-ITEM-NAME(WS-EXCEPTION-SUB2)       03798000
+               MOVE WS-EX-QTY-ON-HAND(WS-EXCEPTION-SUB2 + 1)            03799000
+                            TO WS-EX-QTY-ON-HAND(WS-EXCEPTION-SUB2)     03800000
+               MOVE WS-EX-REORDER-PT(WS-EXCEPTION-SUB2 + 1)             03800100
+                            TO WS-EX-REORDER-PT(WS-EXCEPTION-SUB2)      03800200
+                                                                        03801000
+               MOVE WS-EXS-SUPPLIER-ID                                  03802000
+                         TO WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB2 + 1)    03803000
+               MOVE WS-EXS-SUPPLIER-NAME                                03804000
+                         TO WS-EX-SUPPLIER-NAME(WS-EXCEPTION-SUB2 + 1)  03805000
+               MOVE WS-EXS-ITEM-NAME                                    03806000
+                         TO WS-EX-ITEM-NAME(WS-EXCEPTION-SUB2 + 1)      03807000
+               MOVE WS-EXS-QTY-ON-HAND                                  03808000
+                         TO WS-EX-QTY-ON-HAND(WS-EXCEPTION-SUB2 + 1)    03809000
+               MOVE WS-EXS-REORDER-PT                                   03809100
+                         TO WS-EX-REORDER-PT(WS-EXCEPTION-SUB2 + 1)     03809200
+           END-IF.                                                      03810000
+                                                                        03811000
+       P21100-EXIT.                                                     03812000
+           EXIT.                                                        03813000
+           EJECT                                                        03814000
+      ***************************************************************** 03815000
+      *                                                               * 03816000
+      *    PARAGRAPH:  P22000-PRINT-EXCEPTION                         * 03817000
+      *                                                               * 03818000
+      *    FUNCTION :  PRINT ONE DETAIL LINE OF THE SUPPLIER          * 03819000
+      *      EXCEPTION SECTION, DRIVEN BY THE VARYING ON THE PERFORM  * 03820000
+      *      IN P20000-EXCEPTION-RPT.                                 * 03821000
+      *                                                               * 03822000
+      *    CALLED BY:  P20000-EXCEPTION-RPT                           * 03823000
+      *                                                               * 03824000
+      ***************************************************************** 03825000
+                                                                        03826000
+       P22000-PRINT-EXCEPTION.                                          03827000
+                                                                        03828000
+           MOVE WS-EX-SUPPLIER-ID(WS-EXCEPTION-SUB)                     03829000
+                                       TO WS-RED-SUPPLIER-ID.           03830000
+           MOVE WS-EX-SUPPLIER-NAME(WS-EXCEPTION-SUB)                   03831000
+                                       TO WS-RED-SUPPLIER.              03832000
+           MOVE WS-EX-ITEM-NAME(WS-EXCEPTION-SUB)                       03833000
+                                       TO WS-RED-ITEM-NAME.             03834000
+           MOVE WS-EX-QTY-ON-HAND(WS-EXCEPTION-SUB)                     03835000
+                                       TO WS-RED-QTY.                   03836000
+           MOVE WS-EX-REORDER-PT(WS-EXCEPTION-SUB)                      03836100
+                                       TO WS-RED-REORDER-PT.            03836200
+                                                                        03837000
+           WRITE INVRPT-OUT-REC        FROM WS-RPT-EX-DETAIL.           03838000
+                                                                        03839000
+       P22000-EXIT.                                                     03840000
+           EXIT.                                                        03841000
+           EJECT                                                        03842000
