@@ -58,6 +58,11 @@
       *                                   OF DISPLAYING THE ERROR     *
       *                                   SCREEN                      *
       *                                                               *
+      *  08/09/26   R. MCALLEN            DISPLAY PENDING ORDER TOTAL *
+      *                                   COST BROKEN OUT BY ITEM     *
+      *                                   CATEGORY ON THE INITIAL     *
+      *                                   SCREEN, RETURNED FROM PDASP1*
+      *                                                               *
       *  XX/XX/XX   XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXX  *
       *                                                               *
       *                                                               *
@@ -149,6 +154,8 @@
            05  WMF-ITEM-SEQ            PIC 9(5)  VALUE ZEROES.
            05  WMF-QTY                 OCCURS 3 TIMES
                                        PIC 9(9).
+           05  WMF-PURCHASE-TYPE       OCCURS 3 TIMES
+                                       PIC 9(3).
            05  WMF-EXT-PRICE           PIC S9(11)V99 VALUE +0.
            05  WMF-TOTAL-COST          PIC S9(11)V99 VALUE +0.
            05  WS-PDA008-WORKAREA.
@@ -161,6 +168,18 @@
        01  PDASP1-PREFIX               PIC X(5)  VALUE SPACES.
        01  PDASP1-TOTAL-COST           PIC S9(15)V99 VALUE +0   COMP-3.
        01  PDASP1-STATUS               PIC X(4)  VALUE SPACES.
+       01  PDASP1-CATEGORY-COUNT       PIC 9(03) VALUE ZERO.
+       01  PDASP1-CATEGORY-SUBTOTAL-TABLE.
+           05  PDASP1-CATEGORY-SUBTOTAL-ENTRY OCCURS 20 TIMES.
+               10  PDASP1-CATEGORY-NAME     PIC X(32).
+               10  PDASP1-CATEGORY-SUBTOTAL PIC S9(13)V99 COMP-3.
+
+       01  WS-CATEGORY-MSG-WORKAREA.
+           05  WS-CM-SUB                PIC S9(4) COMP VALUE +0.
+           05  WS-CM-PTR                PIC S9(4) COMP VALUE +1.
+           05  WS-CM-NAME-TRUNC         PIC X(12) VALUE SPACES.
+           05  WS-CM-EDIT-AMOUNT        PIC $$$,$$$,$$9.99.
+           05  WS-CM-MESSAGE            PIC X(79) VALUE SPACES.
 
       *****************************************************************
       *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
@@ -269,6 +288,10 @@
                05  STOCK-ATTR          PIC X.
                05  FILLER              PIC XX.
                05  SCRN-STOCK          PIC X(12).
+               05  PURTYPE-LEN         PIC S9(4)                COMP.
+               05  PURTYPE-ATTR        PIC X.
+               05  FILLER              PIC XX.
+               05  SCRN-PURCHASE-TYPE  PIC 9(3).
            EJECT
       *****************************************************************
       *    IMS / DLI DEFINITIONS                                      *
@@ -300,6 +323,10 @@
               INCLUDE DITMSUP
            END-EXEC.
            EJECT
+           EXEC SQL
+              INCLUDE DPURTYP
+           END-EXEC.
+           EJECT
       *****************************************************************
       *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
       *****************************************************************
@@ -611,11 +638,14 @@ KGT412     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.          00020001
            EXEC SQL
                CALL PDASP1 (:PDASP1-PREFIX,
                             :PDASP1-TOTAL-COST,
-                            :PDASP1-STATUS)
+                            :PDASP1-STATUS,
+                            :PDASP1-CATEGORY-COUNT,
+                            :PDASP1-CATEGORY-SUBTOTAL-TABLE)
            END-EXEC.
 
            IF PDASP1-STATUS = '0000'
                MOVE PDASP1-TOTAL-COST TO TOTLCSTO
+               PERFORM P05300-BUILD-CATEGORY-MSG THRU P05300-EXIT
            ELSE
                MOVE 0 TO TOTLCSTO
            END-IF.
@@ -773,7 +803,9 @@ KCS330     END-IF.
            EXEC SQL
                CALL PDASP1 (:PDASP1-PREFIX,
                             :PDASP1-TOTAL-COST,
-                            :PDASP1-STATUS)
+                            :PDASP1-STATUS,
+                            :PDASP1-CATEGORY-COUNT,
+                            :PDASP1-CATEGORY-SUBTOTAL-TABLE)
            END-EXEC.
 
            IF PDASP1-STATUS = '0000'
@@ -1172,11 +1204,67 @@ FILL
                MOVE WMF-QTY(WS-SUB1) TO SCRN-QTY-9(WS-SUB1)
            END-IF.
 
+           PERFORM P03131-EDIT-PURCHASE-TYPE THRU P03131-EXIT.
+
        P03130-EXIT.
            EXIT.
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P03131-EDIT-PURCHASE-TYPE                      *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO EDIT THE OPTIONAL PER-LINE PURCHASE *
+      *                TYPE TAG. A TAG OF ZERO LEAVES THE LINE TO     *
+      *                DEFAULT TO THE ORDER'S OVERALL PURCHASE TYPE   *
+      *                WHEN THE ORDER IS SUBMITTED.                   *
+      *                                                               *
+      *    CALLED BY:  P03130-EDIT-SELECTIONS                        *
+      *                                                               *
+      *****************************************************************
+
+       P03131-EDIT-PURCHASE-TYPE.
+
+           IF NOT SCRN-PURCHASE-TYPE(WS-SUB1) NUMERIC
+               MOVE -1 TO PURTYPE-LEN(WS-SUB1)
+               MOVE DFHDFHI TO PURTYPE-ATTR(WS-SUB1)
+               MOVE PM028-INVALID-PURCHASE-TYPE TO WMF-MESSAGE-AREA
+               PERFORM P70000-ERROR-ROUTINE THRU P70000-EXIT
+               MOVE ZEROES TO SCRN-PURCHASE-TYPE(WS-SUB1)
+               GO TO P03131-EXIT
+           END-IF.
+
+           MOVE SCRN-PURCHASE-TYPE(WS-SUB1) TO
+                                       WMF-PURCHASE-TYPE(WS-SUB1).
+
+           IF WMF-PURCHASE-TYPE(WS-SUB1) = +0
+               GO TO P03131-EXIT
+           END-IF.
+
+           MOVE PC-USERID-NUMBER TO PURCHASE-TYPE-PREFIX.
+           MOVE SCRN-PURCHASE-TYPE(WS-SUB1) TO PURCHASE-TYPE-TYPE.
+
+           EXEC SQL
+               SELECT  DESCRIPTION
+               INTO    :PURCHASE-TYPE-DESCRIPTION
+               FROM    PURCHASE_TYPE
+               WHERE   PREFIX       = :PURCHASE-TYPE-PREFIX AND
+                       TYPE         = :PURCHASE-TYPE-TYPE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE -1 TO PURTYPE-LEN(WS-SUB1)
+               MOVE DFHDFHI TO PURTYPE-ATTR(WS-SUB1)
+               MOVE PM028-INVALID-PURCHASE-TYPE TO WMF-MESSAGE-AREA
+               PERFORM P70000-ERROR-ROUTINE THRU P70000-EXIT
+               MOVE ZEROES TO SCRN-PURCHASE-TYPE(WS-SUB1)
+                              WMF-PURCHASE-TYPE(WS-SUB1)
+           END-IF.
+
+       P03131-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P03140-PROCESS-SELECTION                       *
       *                                                               *
       *    FUNCTION :  ROUTINE TO PROCESS ITEM SELECTIONS             *
@@ -1200,6 +1288,8 @@ FILL
            IF SCRN-ACTION(WS-SUB1) = 'C'
                MOVE WMF-QTY(WS-SUB1) TO PENDING-ORDER-QUANTITY
                                         SCRN-QUANTITY(WS-SUB1)
+               MOVE WMF-PURCHASE-TYPE(WS-SUB1) TO
+                                        PENDING-ORDER-PURCHASE-TYPE
                COMPUTE WMF-EXT-PRICE = WMF-QTY(WS-SUB1) *
                                        SCRN-HID-PRICE(WS-SUB1)
                MOVE WMF-EXT-PRICE TO SCRN-EXT-PRICE(WS-SUB1)
@@ -1215,6 +1305,7 @@ FILL
                               SCRN-PRICE(WS-SUB1)
                               SCRN-EXT-PRICE(WS-SUB1)
                               SCRN-HID-PRICE(WS-SUB1)
+                              SCRN-PURCHASE-TYPE(WS-SUB1)
                MOVE 'ITEM DELETED' TO SCRN-ITEM(WS-SUB1)
                PERFORM P03143-DELETE-PENDING-ORDER THRU P03143-EXIT
            END-IF.
@@ -1386,6 +1477,67 @@ FILL
            EJECT
       *****************************************************************
       *                                                               *
+      *    PARAGRAPH:  P05300-BUILD-CATEGORY-MSG                      *
+      *                                                               *
+      *    FUNCTION :  FORMATS THE PER-CATEGORY PENDING ORDER COST    *
+      *                BREAKOUT RETURNED BY PDASP1 INTO THE MESSAGE   *
+      *                LINE, SINCE NO SCREEN FIELDS EXIST FOR IT      *
+      *                                                               *
+      *    CALLED BY:  P01000-FIRST-TIME                              *
+      *                                                               *
+      *****************************************************************
+
+       P05300-BUILD-CATEGORY-MSG.
+
+           MOVE SPACES TO WS-CM-MESSAGE.
+           MOVE 1 TO WS-CM-PTR.
+
+           IF PDASP1-CATEGORY-COUNT = 0
+               GO TO P05300-EXIT
+           END-IF.
+
+           PERFORM P05310-APPEND-CATEGORY THRU P05310-EXIT
+               VARYING WS-CM-SUB FROM 1 BY 1
+                   UNTIL WS-CM-SUB > PDASP1-CATEGORY-COUNT
+                       OR WS-CM-PTR > LENGTH OF WS-CM-MESSAGE.
+
+           MOVE WS-CM-MESSAGE TO PDAMSGO.
+
+           GO TO P05300-EXIT.
+
+       P05300-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P05310-APPEND-CATEGORY                         *
+      *                                                               *
+      *    FUNCTION :  APPENDS ONE CATEGORY NAME AND SUBTOTAL TO THE  *
+      *                CATEGORY BREAKOUT MESSAGE BEING BUILT          *
+      *                                                               *
+      *    CALLED BY:  P05300-BUILD-CATEGORY-MSG                      *
+      *                                                               *
+      *****************************************************************
+
+       P05310-APPEND-CATEGORY.
+
+           MOVE PDASP1-CATEGORY-NAME(WS-CM-SUB) TO WS-CM-NAME-TRUNC.
+           MOVE PDASP1-CATEGORY-SUBTOTAL(WS-CM-SUB)
+                                       TO WS-CM-EDIT-AMOUNT.
+
+           STRING WS-CM-NAME-TRUNC          DELIMITED BY SIZE
+                  ':$'                      DELIMITED BY SIZE
+                  WS-CM-EDIT-AMOUNT         DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  INTO WS-CM-MESSAGE
+                  WITH POINTER WS-CM-PTR
+           END-STRING.
+
+       P05310-EXIT.
+           EXIT.
+           EJECT
+      *****************************************************************
+      *                                                               *
       *    PARAGRAPH:  P05210-STARTBR-PENDING-ORDER                   *
       *                                                               *
       *    FUNCTION :  PERFORMS A START BROWSE ON THE PENDING ORDER   *
@@ -1472,6 +1624,8 @@ FILL
                                         ITEM-SUPPLIER-ITEM-PREFIX
                                         PDASP1-PREFIX.
            MOVE PENDING-ORDER-QUANTITY TO SCRN-QUANTITY(WS-SUB1).
+           MOVE PENDING-ORDER-PURCHASE-TYPE TO
+                                       SCRN-PURCHASE-TYPE(WS-SUB1).
            MOVE PENDING-ORDER-ITEM-NUMBER TO SCRN-ITEM(WS-SUB1)
                                              ITEM-NUMBER
                                              ITEM-SUPPLIER-ITEM-NUMBER.
@@ -1751,6 +1905,8 @@ FILL
                                         ITEM-SUPPLIER-ITEM-PREFIX
                                         PDASP1-PREFIX.
            MOVE PENDING-ORDER-QUANTITY TO SCRN-QUANTITY(WS-SUB1).
+           MOVE PENDING-ORDER-PURCHASE-TYPE TO
+                                       SCRN-PURCHASE-TYPE(WS-SUB1).
            MOVE PENDING-ORDER-ITEM-NUMBER TO SCRN-ITEM(WS-SUB1)
                                              ITEM-NUMBER
                                              ITEM-SUPPLIER-ITEM-NUMBER.
